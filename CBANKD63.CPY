@@ -0,0 +1,28 @@
+000100***************************************************************** CBANKD63
+000200*                                                               * CBANKD63
+000300*  Copyright(C) 1998-2002 Micro Focus. All Rights Reserved.     * CBANKD63
+000400*                                                               * CBANKD63
+000500***************************************************************** CBANKD63
+000600                                                                  CBANKD63
+000700***************************************************************** CBANKD63
+000800* CBANKD63.CPY                                                  * CBANKD63
+000900*---------------------------------------------------------------* CBANKD63
+001000* This area is used to drive and report back on a run of the    * CBANKD63
+001100* dormant-account detection job (DBANK63P), which scans every    * CBANKD63
+001200* account for type '1' transaction activity within the last      * CBANKD63
+001300* WS-DORMANT-DAYS-THRESHOLD days and logs each account found      * CBANKD63
+001400* with none to the exception log for compliance follow-up.        * CBANKD63
+001500***************************************************************** CBANKD63
+001600   05  CD63-DATA.                                                 CBANKD63
+001700     10  CD63I-DATA.                                              CBANKD63
+001800       15  CD63I-FILLER                      PIC X(1).            CBANKD63
+001900     10  CD63O-DATA.                                              CBANKD63
+002000       15  CD63O-RESULT                      PIC X(1).            CBANKD63
+002100         88  CD63O-RUN-OK                     VALUE '0'.          CBANKD63
+002200         88  CD63O-RUN-FAIL                   VALUE '1'.          CBANKD63
+002300       15  CD63O-ACCOUNTS-SCANNED            PIC 9(7).            CBANKD63
+002400       15  CD63O-DORMANT-COUNT               PIC 9(7).            CBANKD63
+002500       15  CD63O-EXCEPTIONS-LOGGED           PIC 9(7).            CBANKD63
+002600       15  CD63O-LOG-FAILURES                PIC 9(7).            CBANKD63
+002700       15  CD63O-MSG                         PIC X(62).           CBANKD63
+002800                                                                  CBANKD63
