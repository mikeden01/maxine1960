@@ -0,0 +1,28 @@
+000100***************************************************************** CBANKD58
+000200*                                                               * CBANKD58
+000300*  Copyright(C) 1998-2002 Micro Focus. All Rights Reserved.     * CBANKD58
+000400*                                                               * CBANKD58
+000500***************************************************************** CBANKD58
+000600                                                                  CBANKD58
+000700***************************************************************** CBANKD58
+000800* CBANKD58.CPY                                                  * CBANKD58
+000900*---------------------------------------------------------------* CBANKD58
+001000* This area is used to drive and report back on a run of the    * CBANKD58
+001100* low-balance alert job (DBANK58P), which watches for accounts   * CBANKD58
+001200* that have fallen below the low-balance threshold and, where    * CBANKD58
+001300* the account holder's BCS_SEND_MAIL/BCS_SEND_EMAIL preference   * CBANKD58
+001400* flags call for it, dispatches a notification.                  * CBANKD58
+001500***************************************************************** CBANKD58
+001600   05  CD58-DATA.                                                 CBANKD58
+001700     10  CD58I-DATA.                                              CBANKD58
+001800       15  CD58I-FILLER                      PIC X(1).            CBANKD58
+001900     10  CD58O-DATA.                                              CBANKD58
+002000       15  CD58O-RESULT                      PIC X(1).            CBANKD58
+002100         88  CD58O-RUN-OK                     VALUE '0'.          CBANKD58
+002200         88  CD58O-RUN-FAIL                   VALUE '1'.          CBANKD58
+002300       15  CD58O-ACCOUNTS-PROCESSED          PIC 9(7).            CBANKD58
+002400       15  CD58O-ACCOUNTS-BELOW-THRESHOLD    PIC 9(7).            CBANKD58
+002500       15  CD58O-MAIL-ALERTS-SENT            PIC 9(7).            CBANKD58
+002600       15  CD58O-EMAIL-ALERTS-SENT           PIC 9(7).            CBANKD58
+002700       15  CD58O-ALERTS-FAILED               PIC 9(7).            CBANKD58
+002800       15  CD58O-MSG                         PIC X(62).           CBANKD58
