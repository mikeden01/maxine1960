@@ -0,0 +1,131 @@
+000100***************************************************************** DBANK13P
+000200*                                                               * DBANK13P
+000300*   Copyright (C) 1998-2002 Micro Focus. All Rights Reserved.   * DBANK13P
+000400*   This demonstration program is provided for use by users     * DBANK13P
+000500*   of Micro Focus products and may be used, modified and       * DBANK13P
+000600*   distributed as part of your application provided that       * DBANK13P
+000700*   you properly acknowledge the copyright of Micro Focus       * DBANK13P
+000800*   in this material.                                           * DBANK13P
+000900*                                                               * DBANK13P
+001000***************************************************************** DBANK13P
+001100                                                                  DBANK13P
+001200***************************************************************** DBANK13P
+001300* Program:     DBANK13P.CBL                                     * DBANK13P
+001400* Function:    Self-service password change                     * DBANK13P
+001500*              SQL version                                      * DBANK13P
+001600***************************************************************** DBANK13P
+001700                                                                  DBANK13P
+001800 IDENTIFICATION DIVISION.                                         DBANK13P
+001900 PROGRAM-ID.                                                      DBANK13P
+002000     DBANK13P.                                                    DBANK13P
+002100 DATE-WRITTEN.                                                    DBANK13P
+002200     Today.                                                       DBANK13P
+002300 DATE-COMPILED.                                                   DBANK13P
+002400     Today.                                                       DBANK13P
+002500                                                                  DBANK13P
+002600 ENVIRONMENT DIVISION.                                            DBANK13P
+002700                                                                  DBANK13P
+002800 DATA DIVISION.                                                   DBANK13P
+002900                                                                  DBANK13P
+003000 WORKING-STORAGE SECTION.                                         DBANK13P
+003100 01  WS-MISC-STORAGE.                                             DBANK13P
+003200   05  WS-PROGRAM-ID                         PIC X(8)             DBANK13P
+003300       VALUE 'DBANK13P'.                                          DBANK13P
+003400   05  WS-COMMAREA-LENGTH                    PIC 9(5).            DBANK13P
+           EXEC SQL                                                 DBANK13P
+003500        BEGIN DECLARE SECTION                                     DBANK13P
+003600   END-EXEC.                                                      DBANK13P
+003700 01  WS-COMMAREA.                                                 DBANK13P
+003800     EXEC SQL                                                     DBANK13P
+003900          INCLUDE CBANKD13                                        DBANK13P
+004000     END-EXEC.                                                    DBANK13P
+004100                                                                  DBANK13P
+004200     EXEC SQL                                                     DBANK13P
+004300          INCLUDE SQLCA                                           DBANK13P
+004400     END-EXEC.                                                    DBANK13P
+004500                                                                  DBANK13P
+004600 COPY CABENDD.                                                    DBANK13P
+           EXEC SQL                                                 DBANK13P
+004700        END DECLARE SECTION                                       DBANK13P
+004800   END-EXEC.                                                      DBANK13P
+004900                                                                  DBANK13P
+005000 LINKAGE SECTION.                                                 DBANK13P
+005100 01  DFHCOMMAREA.                                                 DBANK13P
+005200   05  LK-COMMAREA                           PIC X(1)             DBANK13P
+005300       OCCURS 1 TO 6144 TIMES                                     DBANK13P
+005400         DEPENDING ON WS-COMMAREA-LENGTH.                         DBANK13P
+005500                                                                  DBANK13P
+005600 COPY CENTRY.                                                     DBANK13P
+005700***************************************************************** DBANK13P
+005800* Move the passed data to our area                              * DBANK13P
+005900***************************************************************** DBANK13P
+006000     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.            DBANK13P
+006100     MOVE DFHCOMMAREA TO WS-COMMAREA.                             DBANK13P
+006200                                                                  DBANK13P
+006300***************************************************************** DBANK13P
+006400* Initialize our output area                                    * DBANK13P
+006500***************************************************************** DBANK13P
+006600     MOVE SPACES TO CD13O-DATA.                                   DBANK13P
+006700     SET CD13O-UPDATE-OK TO TRUE.                                 DBANK13P
+006800                                                                  DBANK13P
+006900***************************************************************** DBANK13P
+007000* Confirm the caller's current password and account status      * DBANK13P
+007100* before trusting them to set a new one                        *  DBANK13P
+007200***************************************************************** DBANK13P
+007300     EXEC SQL                                                     DBANK13P
+007400          SELECT CS.BCS_PSWD,                                     DBANK13P
+007500                 CS.BCS_LOCKED                                    DBANK13P
+007600          INTO :DCL-BCS-PSWD,                                     DBANK13P
+007700               :DCL-BCS-LOCKED                                    DBANK13P
+007800          FROM BNKCUST CS                                         DBANK13P
+007900          WHERE CS.BCS_PID = :CD13I-PERSON-PID                    DBANK13P
+008000     END-EXEC.                                                    DBANK13P
+008100                                                                  DBANK13P
+008200     EVALUATE TRUE                                                DBANK13P
+008300       WHEN SQLCODE IS NOT EQUAL TO ZERO                          DBANK13P
+008400          SET CD13O-UPDATE-FAIL TO TRUE                           DBANK13P
+008500          MOVE 'Unable to read current account details'           DBANK13P
+008600            TO CD13O-MSG                                          DBANK13P
+008700       WHEN DCL-BCS-LOCKED IS EQUAL TO 'Y'                        DBANK13P
+008800          SET CD13O-UPDATE-FAIL TO TRUE                           DBANK13P
+008900          MOVE 'Account is locked - contact an administrator'     DBANK13P
+009000            TO CD13O-MSG                                          DBANK13P
+009100       WHEN DCL-BCS-PSWD IS NOT EQUAL TO CD13I-OLD-PSWD           DBANK13P
+009200          SET CD13O-UPDATE-FAIL TO TRUE                           DBANK13P
+009300          MOVE 'Current password is incorrect' TO CD13O-MSG       DBANK13P
+009400       WHEN OTHER                                                 DBANK13P
+009500          PERFORM CHANGE-PASSWORD THRU CHANGE-PASSWORD-EXIT       DBANK13P
+009600     END-EVALUATE.                                                DBANK13P
+009700                                                                  DBANK13P
+009800***************************************************************** DBANK13P
+009900* Move the result back to the callers area                      * DBANK13P
+010000***************************************************************** DBANK13P
+010100     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       DBANK13P
+010200                                                                  DBANK13P
+010300***************************************************************** DBANK13P
+010400* Return to our caller                                          * DBANK13P
+010500***************************************************************** DBANK13P
+010600 COPY CRETURN.                                                    DBANK13P
+010700                                                                  DBANK13P
+010800***************************************************************** DBANK13P
+010900* Apply the new password and clear any failed-signon lockout    * DBANK13P
+011000* state, since the caller has just proven they know the old     * DBANK13P
+011100* password                                                      * DBANK13P
+011200***************************************************************** DBANK13P
+011300 CHANGE-PASSWORD.                                                 DBANK13P
+011400     EXEC SQL                                                     DBANK13P
+011500          UPDATE BNKCUST                                          DBANK13P
+011600             SET BCS_PSWD = :CD13I-NEW-PSWD,                      DBANK13P
+011700                 BCS_FAIL_COUNT = 0,                              DBANK13P
+011800                 BCS_LOCKED = SPACES                              DBANK13P
+011900           WHERE BCS_PID = :CD13I-PERSON-PID                      DBANK13P
+012000     END-EXEC.                                                    DBANK13P
+012100     IF SQLCODE IS NOT EQUAL TO ZERO                              DBANK13P
+012200        SET CD13O-UPDATE-FAIL TO TRUE                             DBANK13P
+012300        MOVE 'Unable to update password' TO CD13O-MSG             DBANK13P
+012400     ELSE                                                         DBANK13P
+012500        MOVE 'Password changed successfully' TO CD13O-MSG         DBANK13P
+012600     END-IF.                                                      DBANK13P
+012700 CHANGE-PASSWORD-EXIT.                                            DBANK13P
+012800     EXIT.                                                        DBANK13P
+012900                                                                  DBANK13P
