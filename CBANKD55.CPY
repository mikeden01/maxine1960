@@ -0,0 +1,26 @@
+000100***************************************************************** CBANKD55
+000200*                                                               * CBANKD55
+000300*  Copyright(C) 1998-2002 Micro Focus. All Rights Reserved.     * CBANKD55
+000400*                                                               * CBANKD55
+000500***************************************************************** CBANKD55
+000600                                                                  CBANKD55
+000700***************************************************************** CBANKD55
+000800* CBANKD55.CPY                                                  * CBANKD55
+000900*---------------------------------------------------------------* CBANKD55
+001000* This area is used to drive and report back on a run of the    * CBANKD55
+001100* standing order job (DBANK55P), which posts every standing      * CBANKD55
+001200* order that has fallen due and rolls its next-due date          * CBANKD55
+001300* forward by its frequency                                       * CBANKD55
+001400***************************************************************** CBANKD55
+001500   05  CD55-DATA.                                                 CBANKD55
+001600     10  CD55I-DATA.                                              CBANKD55
+001700       15  CD55I-FILLER                      PIC X(1).            CBANKD55
+001800     10  CD55O-DATA.                                              CBANKD55
+001900       15  CD55O-RESULT                      PIC X(1).            CBANKD55
+002000         88  CD55O-RUN-OK                     VALUE '0'.          CBANKD55
+002100         88  CD55O-RUN-FAIL                   VALUE '1'.          CBANKD55
+002200       15  CD55O-ORDERS-PROCESSED            PIC 9(7).            CBANKD55
+002300       15  CD55O-ORDERS-POSTED               PIC 9(7).            CBANKD55
+002400       15  CD55O-ORDERS-FAILED               PIC 9(7).            CBANKD55
+002500       15  CD55O-TOTAL-AMOUNT                PIC S9(9)V99 COMP-3. CBANKD55
+002600       15  CD55O-MSG                         PIC X(62).           CBANKD55
