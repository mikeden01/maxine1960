@@ -0,0 +1,39 @@
+000100***************************************************************** CHELPD03
+000200*                                                               * CHELPD03
+000300*  Copyright(C) 1998-2002 Micro Focus. All Rights Reserved.     * CHELPD03
+000400*                                                               * CHELPD03
+000500***************************************************************** CHELPD03
+000600                                                                  CHELPD03
+000700***************************************************************** CHELPD03
+000800* CHELPD03.CPY                                                  * CHELPD03
+000900*---------------------------------------------------------------* CHELPD03
+001000* This area is used to pass data between a requesting program   * CHELPD03
+001100* and the I/O program (DHELP03P) which searches the VSAM help   * CHELPD03
+001200* file (HLPFILE) for lines of text containing a given keyword,  * CHELPD03
+001300* rather than a specific screen name.                           * CHELPD03
+001400***************************************************************** CHELPD03
+001500   05  HELP03-DATA.                                               CHELPD03
+001600     10  HELP03I-DATA.                                            CHELPD03
+001700       15  HELP03I-KEYWORD                   PIC X(20).           CHELPD03
+001800     10  HELP03O-DATA.                                            CHELPD03
+001900       15  HELP03O-FOUND                     PIC X(1).            CHELPD03
+002000         88 HELP03-FOUND                     VALUE 'Y'.           CHELPD03
+002100         88 HELP03-NOT-FOUND                  VALUE 'N'.          CHELPD03
+002200       15  HELP03O-COUNT                      PIC 9(2).           CHELPD03
+002300       15  HELP03O-MSG                        PIC X(62).          CHELPD03
+002400       15  HELP03O-INDIVIDUAL-HITS.                                CHELPD03
+002500         20  HELP03O-HIT1-SCRN                 PIC X(6).           CHELPD03
+002600         20  HELP03O-HIT1-TEXT                 PIC X(40).          CHELPD03
+002700         20  HELP03O-HIT2-SCRN                 PIC X(6).           CHELPD03
+002800         20  HELP03O-HIT2-TEXT                 PIC X(40).          CHELPD03
+002900         20  HELP03O-HIT3-SCRN                 PIC X(6).           CHELPD03
+003000         20  HELP03O-HIT3-TEXT                 PIC X(40).          CHELPD03
+003100         20  HELP03O-HIT4-SCRN                 PIC X(6).           CHELPD03
+003200         20  HELP03O-HIT4-TEXT                 PIC X(40).          CHELPD03
+003300         20  HELP03O-HIT5-SCRN                 PIC X(6).           CHELPD03
+003400         20  HELP03O-HIT5-TEXT                 PIC X(40).          CHELPD03
+003500       15  FILLER REDEFINES HELP03O-INDIVIDUAL-HITS.               CHELPD03
+003600         20  HELP03O-HIT OCCURS 5 TIMES.                           CHELPD03
+003700           25  HELP03O-HIT-SCRN                PIC X(6).           CHELPD03
+003800           25  HELP03O-HIT-TEXT                PIC X(40).          CHELPD03
+003900                                                                  CHELPD03
