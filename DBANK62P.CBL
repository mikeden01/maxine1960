@@ -0,0 +1,248 @@
+000100***************************************************************** DBANK62P
+000200*                                                               * DBANK62P
+000300*  Copyright (C) 1998-2002 Micro Focus. All Rights Reserved.    * DBANK62P
+000400*  This demonstration program is provided for use by users      * DBANK62P
+000500*  of Micro Focus products and may be used, modified and        * DBANK62P
+000600*  distributed as part of your application provided that        * DBANK62P
+000700*  you properly acknowledge the copyright of Micro Focus        * DBANK62P
+000800*  in this material.                                            * DBANK62P
+000900*                                                               * DBANK62P
+001000***************************************************************** DBANK62P
+001100                                                                  DBANK62P
+001200***************************************************************** DBANK62P
+001300* Program:     DBANK62P.CBL                                     * DBANK62P
+001400* Function:    File a loan application against BNKLOAN and,     * DBANK62P
+001500*              on approval, open the resulting account on       * DBANK62P
+001600*              BNKACC via DBANK10P                              * DBANK62P
+001700*              SQL version                                      * DBANK62P
+001800***************************************************************** DBANK62P
+001900                                                                  DBANK62P
+002000 IDENTIFICATION DIVISION.                                         DBANK62P
+002100 PROGRAM-ID.                                                      DBANK62P
+002200     DBANK62P.                                                    DBANK62P
+002300 DATE-WRITTEN.                                                    DBANK62P
+002400     August 2026.                                                 DBANK62P
+002500 DATE-COMPILED.                                                   DBANK62P
+002600     Today.                                                       DBANK62P
+002700                                                                  DBANK62P
+002800 ENVIRONMENT DIVISION.                                            DBANK62P
+002900                                                                  DBANK62P
+003000 DATA DIVISION.                                                   DBANK62P
+003100                                                                  DBANK62P
+003200 WORKING-STORAGE SECTION.                                         DBANK62P
+003300 EXEC SQL                                                         DBANK62P
+003400      BEGIN DECLARE SECTION                                       DBANK62P
+003500 END-EXEC.                                                        DBANK62P
+003600 01  WS-MISC-STORAGE.                                             DBANK62P
+003700   05  WS-PROGRAM-ID                     PIC X(8)                 DBANK62P
+003800       VALUE 'DBANK62P'.                                          DBANK62P
+003900   05  WS-COMMAREA-LENGTH                PIC 9(5).                DBANK62P
+004000   05  WS-NEW-SEQ                        PIC 9(6).                DBANK62P
+004100   05  WS-NEW-LOAN-ID                    PIC 9(6).                DBANK62P
+004200   05  WS-LOAN-PID                       PIC X(5).                DBANK62P
+004300   05  WS-LOAN-STATUS                    PIC X(1).                DBANK62P
+004400     88  WS-LOAN-IS-PENDING              VALUE 'P'.               DBANK62P
+004500                                                                  DBANK62P
+004600 01  WS-COMMAREA.                                                 DBANK62P
+004700     EXEC SQL                                                     DBANK62P
+004800          INCLUDE CBANKD62                                        DBANK62P
+004900     END-EXEC.                                                    DBANK62P
+005000                                                                  DBANK62P
+005100     EXEC SQL                                                     DBANK62P
+005200          INCLUDE CBANKD10                                        DBANK62P
+005300     END-EXEC.                                                    DBANK62P
+005400                                                                  DBANK62P
+005500     EXEC SQL                                                     DBANK62P
+005600          INCLUDE CBANKSAC                                        DBANK62P
+005700     END-EXEC.                                                    DBANK62P
+005800     EXEC SQL                                                     DBANK62P
+005900          INCLUDE SQLCA                                           DBANK62P
+006000     END-EXEC.                                                    DBANK62P
+006100                                                                  DBANK62P
+006200 COPY CABENDD.                                                    DBANK62P
+006300 EXEC SQL                                                         DBANK62P
+006400      END DECLARE SECTION                                         DBANK62P
+006500 END-EXEC.                                                        DBANK62P
+006600                                                                  DBANK62P
+006700 LINKAGE SECTION.                                                 DBANK62P
+006800 01  DFHCOMMAREA.                                                 DBANK62P
+006900   05  LK-COMMAREA                       PIC X(1)                 DBANK62P
+007000       OCCURS 1 TO 6144 TIMES                                     DBANK62P
+007100         DEPENDING ON WS-COMMAREA-LENGTH.                         DBANK62P
+007200                                                                  DBANK62P
+007300 COPY CENTRY.                                                     DBANK62P
+007400***************************************************************** DBANK62P
+007500* Move the passed data to our area                              * DBANK62P
+007600***************************************************************** DBANK62P
+007700     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.            DBANK62P
+007800     MOVE DFHCOMMAREA TO WS-COMMAREA.                             DBANK62P
+007900                                                                  DBANK62P
+008000***************************************************************** DBANK62P
+008100* Initialize our output area                                    * DBANK62P
+008200***************************************************************** DBANK62P
+008300     MOVE SPACES TO CD62O-DATA.                                   DBANK62P
+008400     SET CD62O-LOAN-FAIL TO TRUE.                                 DBANK62P
+008500                                                                  DBANK62P
+008600***************************************************************** DBANK62P
+008700* See if we have an apply or approve request                    * DBANK62P
+008800***************************************************************** DBANK62P
+008900     EVALUATE TRUE                                                DBANK62P
+009000       WHEN CD62I-APPLY                                           DBANK62P
+009100         PERFORM APPLY-PROCESSING THRU                            DBANK62P
+009200                 APPLY-PROCESSING-EXIT                            DBANK62P
+009300       WHEN CD62I-APPROVE                                         DBANK62P
+009400         PERFORM APPROVE-PROCESSING THRU                          DBANK62P
+009500                 APPROVE-PROCESSING-EXIT                          DBANK62P
+009600       WHEN OTHER                                                 DBANK62P
+009700         MOVE 'Bad request code' TO CD62O-MSG                     DBANK62P
+009800     END-EVALUATE.                                                DBANK62P
+009900                                                                  DBANK62P
+010000***************************************************************** DBANK62P
+010100* Move the result back to the callers area                      * DBANK62P
+010200***************************************************************** DBANK62P
+010300     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       DBANK62P
+010400                                                                  DBANK62P
+010500***************************************************************** DBANK62P
+010600* Return to our caller                                          * DBANK62P
+010700***************************************************************** DBANK62P
+010800 COPY CRETURN.                                                    DBANK62P
+010900                                                                  DBANK62P
+011000***************************************************************** DBANK62P
+011100* Apply request - persist a new pending loan application        * DBANK62P
+011200***************************************************************** DBANK62P
+011300 APPLY-PROCESSING.                                                DBANK62P
+011400     IF CD62I-AMOUNT IS LESS THAN OR EQUAL TO ZERO                DBANK62P
+011500        MOVE 'Loan amount must be greater than zero'              DBANK62P
+011600          TO CD62O-MSG                                            DBANK62P
+011700        GO TO APPLY-PROCESSING-EXIT                               DBANK62P
+011800     END-IF.                                                      DBANK62P
+011900                                                                  DBANK62P
+012000***************************************************************** DBANK62P
+012100* Work out the next loan application id                         * DBANK62P
+012200***************************************************************** DBANK62P
+012300     MOVE ZERO TO WS-NEW-SEQ.                                     DBANK62P
+012400     EXEC SQL                                                     DBANK62P
+012500          SELECT MAX(LON_ID)                                      DBANK62P
+012600          INTO :WS-NEW-SEQ                                        DBANK62P
+012700          FROM BNKLOAN                                            DBANK62P
+012800     END-EXEC.                                                    DBANK62P
+012900     ADD 1 TO WS-NEW-SEQ GIVING WS-NEW-LOAN-ID.                   DBANK62P
+013000                                                                  DBANK62P
+013100***************************************************************** DBANK62P
+013200* Add the new loan application - pending approval               * DBANK62P
+013300***************************************************************** DBANK62P
+013400     EXEC SQL                                                     DBANK62P
+013500          INSERT                                                  DBANK62P
+013600          INTO BNKLOAN (LON_ID,                                   DBANK62P
+013700                        LON_PID,                                  DBANK62P
+013800                        LON_AMOUNT,                               DBANK62P
+013900                        LON_RATE,                                 DBANK62P
+014000                        LON_TERM,                                 DBANK62P
+014100                        LON_PAYMENT,                              DBANK62P
+014200                        LON_STATUS,                               DBANK62P
+014300                        LON_ACCNO,                                DBANK62P
+014400                        LON_APPDATE)                              DBANK62P
+014500          VALUES (:WS-NEW-LOAN-ID,                                DBANK62P
+014600                  :CD62I-PERSON-PID,                              DBANK62P
+014700                  :CD62I-AMOUNT,                                  DBANK62P
+014800                  :CD62I-RATE,                                    DBANK62P
+014900                  :CD62I-TERM,                                    DBANK62P
+015000                  :CD62I-PAYMENT,                                 DBANK62P
+015100                  'P',                                            DBANK62P
+015200                  ' ',                                            DBANK62P
+015300                  CURRENT DATE)                                   DBANK62P
+015400     END-EXEC.                                                    DBANK62P
+015500                                                                  DBANK62P
+015600***************************************************************** DBANK62P
+015700* Did we add the application OK                                 * DBANK62P
+015800***************************************************************** DBANK62P
+015900     IF SQLCODE IS NOT EQUAL TO ZERO                              DBANK62P
+016000        MOVE 'Unable to file the loan application'                DBANK62P
+016100          TO CD62O-MSG                                            DBANK62P
+016200        GO TO APPLY-PROCESSING-EXIT                               DBANK62P
+016300     END-IF.                                                      DBANK62P
+016400                                                                  DBANK62P
+016500     MOVE WS-NEW-LOAN-ID TO CD62O-LOAN-ID.                        DBANK62P
+016600     SET CD62O-LOAN-OK TO TRUE.                                   DBANK62P
+016700     MOVE 'Loan application filed, pending approval' TO CD62O-MSG.DBANK62P
+016800 APPLY-PROCESSING-EXIT.                                           DBANK62P
+016900     EXIT.                                                        DBANK62P
+017000                                                                  DBANK62P
+017100***************************************************************** DBANK62P
+017200* Approve request - open the loan account on BNKACC and         * DBANK62P
+017300* mark the application approved                                 * DBANK62P
+017400***************************************************************** DBANK62P
+017500 APPROVE-PROCESSING.                                              DBANK62P
+017600     MOVE SPACES TO WS-LOAN-PID.                                  DBANK62P
+017700     MOVE SPACES TO WS-LOAN-STATUS.                               DBANK62P
+017800     MOVE ZERO TO CD10I-OPEN-BAL.                                 DBANK62P
+017900     EXEC SQL                                                     DBANK62P
+018000          SELECT LON_PID,                                         DBANK62P
+018100                 LON_AMOUNT,                                      DBANK62P
+018200                 LON_STATUS                                       DBANK62P
+018300          INTO :WS-LOAN-PID,                                      DBANK62P
+018400               :CD10I-OPEN-BAL,                                   DBANK62P
+018500               :WS-LOAN-STATUS                                    DBANK62P
+018600          FROM BNKLOAN                                            DBANK62P
+018700          WHERE LON_ID = :CD62I-LOAN-ID                           DBANK62P
+018800     END-EXEC.                                                    DBANK62P
+018900                                                                  DBANK62P
+019000***************************************************************** DBANK62P
+019100* Did we find the application                                   * DBANK62P
+019200***************************************************************** DBANK62P
+019300     IF SQLCODE IS NOT EQUAL TO ZERO                              DBANK62P
+019400        MOVE 'Loan application not found' TO CD62O-MSG            DBANK62P
+019500        GO TO APPROVE-PROCESSING-EXIT                             DBANK62P
+019600     END-IF.                                                      DBANK62P
+019700                                                                  DBANK62P
+019800***************************************************************** DBANK62P
+019900* The application must belong to the caller and still be        * DBANK62P
+020000* pending - it cannot be approved twice                         * DBANK62P
+020100***************************************************************** DBANK62P
+020200     IF WS-LOAN-PID IS NOT EQUAL TO CD62I-PERSON-PID              DBANK62P
+020300        MOVE 'Loan application not found' TO CD62O-MSG            DBANK62P
+020400        GO TO APPROVE-PROCESSING-EXIT                             DBANK62P
+020500     END-IF.                                                      DBANK62P
+020600     IF NOT WS-LOAN-IS-PENDING                                    DBANK62P
+020700        MOVE 'Loan application already processed' TO CD62O-MSG    DBANK62P
+020800        GO TO APPROVE-PROCESSING-EXIT                             DBANK62P
+020900     END-IF.                                                      DBANK62P
+021000                                                                  DBANK62P
+021100***************************************************************** DBANK62P
+021200* Open the loan account for the principal amount                * DBANK62P
+021300***************************************************************** DBANK62P
+021400     MOVE CD62I-PERSON-PID TO CD10I-PERSON-PID.                   DBANK62P
+021500     MOVE 'LN' TO CD10I-ACC-TYPE.                                 DBANK62P
+021600     MOVE 'USD' TO CD10I-CURRENCY.                                DBANK62P
+021700     COPY CBANKX10.                                               DBANK62P
+021800     IF CD10O-OPEN-FAIL                                           DBANK62P
+021900        MOVE CD10O-MSG TO CD62O-MSG                               DBANK62P
+022000        GO TO APPROVE-PROCESSING-EXIT                             DBANK62P
+022100     END-IF.                                                      DBANK62P
+022200                                                                  DBANK62P
+022300***************************************************************** DBANK62P
+022400* Mark the application approved and record the new account      * DBANK62P
+022500***************************************************************** DBANK62P
+022600     EXEC SQL                                                     DBANK62P
+022700          UPDATE BNKLOAN                                          DBANK62P
+022800          SET LON_STATUS = 'A',                                   DBANK62P
+022900              LON_ACCNO = :CD10O-ACC-NO                           DBANK62P
+023000          WHERE LON_ID = :CD62I-LOAN-ID AND                       DBANK62P
+023100                LON_STATUS = 'P'                                  DBANK62P
+023200     END-EXEC.                                                    DBANK62P
+023300                                                                  DBANK62P
+023400***************************************************************** DBANK62P
+023500* Did we update the application OK                              * DBANK62P
+023600***************************************************************** DBANK62P
+023700     IF SQLCODE IS NOT EQUAL TO ZERO                              DBANK62P
+023800        MOVE 'Unable to update the loan application' TO           DBANK62P
+023900          CD62O-MSG                                               DBANK62P
+024000        GO TO APPROVE-PROCESSING-EXIT                             DBANK62P
+024100     END-IF.                                                      DBANK62P
+024200                                                                  DBANK62P
+024300     MOVE CD62I-LOAN-ID TO CD62O-LOAN-ID.                         DBANK62P
+024400     MOVE CD10O-ACC-NO TO CD62O-LOAN-ACCNO.                       DBANK62P
+024500     SET CD62O-LOAN-OK TO TRUE.                                   DBANK62P
+024600     MOVE 'Loan approved and account opened' TO CD62O-MSG.        DBANK62P
+024700 APPROVE-PROCESSING-EXIT.                                         DBANK62P
+024800     EXIT.                                                        DBANK62P
