@@ -0,0 +1,194 @@
+000100***************************************************************** DHELP03P
+000200*                                                               * DHELP03P
+000300*   Copyright (C) 1998-2002 Micro Focus. All Rights Reserved.   * DHELP03P
+000400*   This demonstration program is provided for use by users     * DHELP03P
+000500*   of Micro Focus products and may be used, modified and       * DHELP03P
+000600*   distributed as part of your application provided that       * DHELP03P
+000700*   you properly acknowledge the copyright of Micro Focus       * DHELP03P
+000800*   in this material.                                           * DHELP03P
+000900*                                                               * DHELP03P
+001000***************************************************************** DHELP03P
+001100                                                                  DHELP03P
+001200***************************************************************** DHELP03P
+001300* Program:     DHELP03P.CBL                                     * DHELP03P
+001400* Function:    Search the VSAM help file (HLPFILE) for lines of * DHELP03P
+001500*              text which contain a given keyword, so that a    * DHELP03P
+001600*              user does not have to know the literal name of   * DHELP03P
+001700*              the screen the help text they want is held       * DHELP03P
+001800*              against. The whole file is browsed, since the    * DHELP03P
+001900*              file is keyed on HLP-SCRN/HLP-LINE and not on     * DHELP03P
+002000*              any part of the help text itself.                * DHELP03P
+002100***************************************************************** DHELP03P
+002200                                                                  DHELP03P
+002300 IDENTIFICATION DIVISION.                                         DHELP03P
+002400 PROGRAM-ID.                                                      DHELP03P
+002500     DHELP03P.                                                    DHELP03P
+002600 DATE-WRITTEN.                                                    DHELP03P
+002700     August 2026.                                                 DHELP03P
+002800 DATE-COMPILED.                                                   DHELP03P
+002900     Today.                                                       DHELP03P
+003000                                                                  DHELP03P
+003100 ENVIRONMENT DIVISION.                                            DHELP03P
+003200                                                                  DHELP03P
+003300 DATA DIVISION.                                                   DHELP03P
+003400                                                                  DHELP03P
+003500 WORKING-STORAGE SECTION.                                         DHELP03P
+003600 01  WS-MISC-STORAGE.                                             DHELP03P
+003700   05  WS-PROGRAM-ID                         PIC X(8)             DHELP03P
+003800       VALUE 'DHELP03P'.                                          DHELP03P
+003900   05  WS-COMMAREA-LENGTH                    PIC 9(5).            DHELP03P
+004000   05  WS-RESP                               PIC S9(8) COMP.      DHELP03P
+004100   05  WS-SUB                                PIC 9(2) COMP.        DHELP03P
+004200   05  WS-KEYWORD-LEN                        PIC 9(2) COMP.       DHELP03P
+004300   05  WS-HIT-COUNT                          PIC 9(2) COMP.        DHELP03P
+004400   05  WS-KEYWORD-UC                         PIC X(20).            DHELP03P
+004500   05  WS-TEXT-UC                            PIC X(75).            DHELP03P
+004600   05  WS-MATCH-SWITCH                       PIC X(1).            DHELP03P
+004700     88  TEXT-MATCHED                      VALUE 'Y'.             DHELP03P
+004800     88  TEXT-NOT-MATCHED                  VALUE 'N'.             DHELP03P
+004900   05  WS-BROWSE-SWITCH                      PIC X(1).            DHELP03P
+005000     88  BROWSE-COMPLETE                   VALUE 'Y'.             DHELP03P
+005100     88  BROWSE-NOT-COMPLETE               VALUE 'N'.             DHELP03P
+005200     88  HELP03-HITS-FULL                     VALUE 5 THRU 99.    DHELP03P
+005300                                                                  DHELP03P
+005400 01  WS-COMMAREA.                                                 DHELP03P
+005500 COPY CHELPD03.                                                   DHELP03P
+005600                                                                  DHELP03P
+005700 01  WS-HELP-RECORD.                                              DHELP03P
+005800 COPY CHELPVSM.                                                   DHELP03P
+005900                                                                  DHELP03P
+006000 COPY CABENDD.                                                    DHELP03P
+006100                                                                  DHELP03P
+006200 LINKAGE SECTION.                                                 DHELP03P
+006300 01  DFHCOMMAREA.                                                 DHELP03P
+006400   05  LK-COMMAREA                           PIC X(1)             DHELP03P
+006500       OCCURS 1 TO 6144 TIMES                                     DHELP03P
+006600         DEPENDING ON WS-COMMAREA-LENGTH.                         DHELP03P
+006700                                                                  DHELP03P
+006800 COPY CENTRY.                                                     DHELP03P
+006900***************************************************************** DHELP03P
+007000* Move the passed data to our area                              * DHELP03P
+007100***************************************************************** DHELP03P
+007200     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.            DHELP03P
+007300     MOVE DFHCOMMAREA TO WS-COMMAREA.                             DHELP03P
+007400                                                                  DHELP03P
+007500***************************************************************** DHELP03P
+007600* Initialize our output area                                    * DHELP03P
+007700***************************************************************** DHELP03P
+007800     MOVE SPACES TO HELP03O-DATA.                                 DHELP03P
+007900     SET HELP03-NOT-FOUND TO TRUE.                                DHELP03P
+008000     MOVE 0 TO WS-HIT-COUNT.                                      DHELP03P
+008100                                                                  DHELP03P
+008200***************************************************************** DHELP03P
+008300* Search the help file for the requested keyword                * DHELP03P
+008400***************************************************************** DHELP03P
+008500     PERFORM SEARCH-HELP-TEXT THRU SEARCH-HELP-TEXT-EXIT.         DHELP03P
+008600                                                                  DHELP03P
+008700***************************************************************** DHELP03P
+008800* Move the result back to the callers area                      * DHELP03P
+008900***************************************************************** DHELP03P
+009000     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       DHELP03P
+009100                                                                  DHELP03P
+009200***************************************************************** DHELP03P
+009300* Return to our caller                                          * DHELP03P
+009400***************************************************************** DHELP03P
+009500 COPY CRETURN.                                                    DHELP03P
+009600                                                                  DHELP03P
+009700***************************************************************** DHELP03P
+009800* Upper-case and measure the keyword that was passed to us, and * DHELP03P
+009900* then browse the whole of HLPFILE looking for it - the file is * DHELP03P
+010000* keyed on HLP-SCRN/HLP-LINE so there is no way to key straight  * DHELP03P
+010100* to matching text, every record has to be looked at             * DHELP03P
+010200***************************************************************** DHELP03P
+010300 SEARCH-HELP-TEXT.                                                DHELP03P
+010400     MOVE HELP03I-KEYWORD TO WS-KEYWORD-UC.                       DHELP03P
+010500     INSPECT WS-KEYWORD-UC CONVERTING                             DHELP03P
+010600             'abcdefghijklmnopqrstuvwxyz' TO                      DHELP03P
+010700             'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.                        DHELP03P
+010800     MOVE 0 TO WS-KEYWORD-LEN.                                    DHELP03P
+010900     PERFORM VARYING WS-SUB FROM 20 BY -1                         DHELP03P
+011000             UNTIL WS-SUB IS LESS THAN 1 OR                       DHELP03P
+011100                   WS-KEYWORD-LEN IS GREATER THAN ZERO            DHELP03P
+011200        IF WS-KEYWORD-UC (WS-SUB:1) IS NOT EQUAL TO SPACE         DHELP03P
+011300           MOVE WS-SUB TO WS-KEYWORD-LEN                         DHELP03P
+011400        END-IF                                                    DHELP03P
+011500     END-PERFORM.                                                 DHELP03P
+011600     IF WS-KEYWORD-LEN IS EQUAL TO ZERO                           DHELP03P
+011700        MOVE 'Enter a keyword to search for' TO HELP03O-MSG       DHELP03P
+011800        GO TO SEARCH-HELP-TEXT-EXIT                               DHELP03P
+011900     END-IF.                                                      DHELP03P
+012000     MOVE LOW-VALUES TO HLP-KEY.                                  DHELP03P
+012100     EXEC CICS STARTBR                                            DHELP03P
+012200          FILE('HLPFILE')                                         DHELP03P
+012300          RIDFLD(HLP-KEY)                                         DHELP03P
+012400          GTEQ                                                    DHELP03P
+012500          RESP(WS-RESP)                                           DHELP03P
+012600     END-EXEC.                                                    DHELP03P
+012700     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   DHELP03P
+012800        MOVE 'Unable to search help text at this time'            DHELP03P
+012900          TO HELP03O-MSG                                         DHELP03P
+013000        GO TO SEARCH-HELP-TEXT-EXIT                               DHELP03P
+013100     END-IF.                                                      DHELP03P
+013200     SET BROWSE-NOT-COMPLETE TO TRUE.                             DHELP03P
+013300     PERFORM SEARCH-HELP-SCAN THRU SEARCH-HELP-SCAN-EXIT          DHELP03P
+013400             UNTIL BROWSE-COMPLETE OR HELP03-HITS-FULL.           DHELP03P
+013500     EXEC CICS ENDBR                                              DHELP03P
+013600          FILE('HLPFILE')                                         DHELP03P
+013700     END-EXEC.                                                    DHELP03P
+013800     IF WS-HIT-COUNT IS GREATER THAN ZERO                         DHELP03P
+013900        SET HELP03-FOUND TO TRUE                                  DHELP03P
+014000        MOVE WS-HIT-COUNT TO HELP03O-COUNT                        DHELP03P
+014100        MOVE 'Matching help text found' TO HELP03O-MSG            DHELP03P
+014200     ELSE                                                         DHELP03P
+014300        MOVE 'No help text found for that keyword' TO HELP03O-MSG DHELP03P
+014400     END-IF.                                                      DHELP03P
+014500 SEARCH-HELP-TEXT-EXIT.                                           DHELP03P
+014600     EXIT.                                                        DHELP03P
+014700                                                                  DHELP03P
+014800***************************************************************** DHELP03P
+014900* Read the next record in the browse and check its text for     * DHELP03P
+015000* the keyword we were asked to look for                         * DHELP03P
+015100***************************************************************** DHELP03P
+015200 SEARCH-HELP-SCAN.                                                DHELP03P
+015300     EXEC CICS READNEXT                                           DHELP03P
+015400          FILE('HLPFILE')                                        DHELP03P
+015500          INTO(WS-HELP-RECORD)                                    DHELP03P
+015600          RIDFLD(HLP-KEY)                                         DHELP03P
+015700          RESP(WS-RESP)                                          DHELP03P
+015800     END-EXEC.                                                    DHELP03P
+015900     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   DHELP03P
+016000        SET BROWSE-COMPLETE TO TRUE                               DHELP03P
+016100        GO TO SEARCH-HELP-SCAN-EXIT                               DHELP03P
+016200     END-IF.                                                      DHELP03P
+016300     PERFORM CHECK-TEXT-FOR-KEYWORD THRU                          DHELP03P
+016400             CHECK-TEXT-FOR-KEYWORD-EXIT.                         DHELP03P
+016500 SEARCH-HELP-SCAN-EXIT.                                           DHELP03P
+016600     EXIT.                                                        DHELP03P
+016700                                                                  DHELP03P
+016800***************************************************************** DHELP03P
+016900* See if the current help line's text contains the keyword, and * DHELP03P
+017000* if it does remember the screen it came from and a snippet of  * DHELP03P
+017100* the text as the next hit                                      * DHELP03P
+017200***************************************************************** DHELP03P
+017300 CHECK-TEXT-FOR-KEYWORD.                                          DHELP03P
+017400     MOVE HLP-TEXT TO WS-TEXT-UC.                                 DHELP03P
+017500     INSPECT WS-TEXT-UC CONVERTING                                DHELP03P
+017600             'abcdefghijklmnopqrstuvwxyz' TO                      DHELP03P
+017700             'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.                        DHELP03P
+017800     SET TEXT-NOT-MATCHED TO TRUE.                                DHELP03P
+017900     PERFORM VARYING WS-SUB FROM 1 BY 1                           DHELP03P
+018000             UNTIL WS-SUB IS GREATER THAN (76 - WS-KEYWORD-LEN)   DHELP03P
+018100                   OR TEXT-MATCHED                                DHELP03P
+018200        IF WS-TEXT-UC (WS-SUB:WS-KEYWORD-LEN) IS EQUAL TO         DHELP03P
+018300           WS-KEYWORD-UC (1:WS-KEYWORD-LEN)                       DHELP03P
+018400           SET TEXT-MATCHED TO TRUE                               DHELP03P
+018500        END-IF                                                    DHELP03P
+018600     END-PERFORM.                                                 DHELP03P
+018700     IF TEXT-MATCHED                                              DHELP03P
+018800        ADD 1 TO WS-HIT-COUNT                                     DHELP03P
+018900        MOVE HLP-SCRN TO HELP03O-HIT-SCRN (WS-HIT-COUNT)          DHELP03P
+019000        MOVE HLP-TEXT (1:40) TO HELP03O-HIT-TEXT (WS-HIT-COUNT)   DHELP03P
+019100     END-IF.                                                      DHELP03P
+019200 CHECK-TEXT-FOR-KEYWORD-EXIT.                                     DHELP03P
+019300     EXIT.                                                        DHELP03P
+019400                                                                  DHELP03P
