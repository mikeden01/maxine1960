@@ -0,0 +1,25 @@
+000100***************************************************************** CBANKD16
+000200*                                                               * CBANKD16
+000300*  Copyright(C) 1998-2002 Micro Focus. All Rights Reserved.     * CBANKD16
+000400*                                                               * CBANKD16
+000500***************************************************************** CBANKD16
+000600                                                                  CBANKD16
+000700***************************************************************** CBANKD16
+000800* CBANKD16.CPY                                                 *  CBANKD16
+000900*---------------------------------------------------------------* CBANKD16
+001000* This area is used to pass data between a requesting program   * CBANKD16
+001100* and the I/O program (DBANK16P) which persists a non-trivial   * CBANKD16
+001200* screen error/return message to the exception log so ops can   * CBANKD16
+001300* see patterns in what customers are hitting.                   * CBANKD16
+001400***************************************************************** CBANKD16
+001500  05  CD16-DATA.                                                  CBANKD16
+001600    10  CD16I-DATA.                                               CBANKD16
+001700      15  CD16I-PERSON-PID                 PIC X(5).              CBANKD16
+001800      15  CD16I-PROGRAM                    PIC X(8).              CBANKD16
+001900      15  CD16I-MESSAGE                    PIC X(75).             CBANKD16
+002000    10  CD16O-DATA.                                               CBANKD16
+002100      15  CD16O-RESULT                     PIC X(1).              CBANKD16
+002200        88  CD16O-INSERT-OK                VALUE '0'.             CBANKD16
+002300        88  CD16O-INSERT-FAIL              VALUE '1'.             CBANKD16
+002400      15  CD16O-MSG                        PIC X(62).             CBANKD16
+002500                                                                  CBANKD16
