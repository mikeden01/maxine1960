@@ -20,19 +20,28 @@
 002000       15  CD02I-CONTACT-NAME                PIC X(25).           CBANKD02
 002100       15  CD02I-CONTACT-ADDR1               PIC X(25).           CBANKD02
 002200       15  CD02I-CONTACT-ADDR2               PIC X(25).           CBANKD02
-002300       15  CD02I-CONTACT-STATE               PIC X(2).            CBANKD02
+002300       15  CD02I-CONTACT-STATE               PIC X(3).            CBANKD02
 002400       15  CD02I-CONTACT-CNTRY               PIC X(6).            CBANKD02
 002500       15  CD02I-CONTACT-PSTCDE              PIC X(6).            CBANKD02
 002600       15  CD02I-CONTACT-TELNO               PIC X(12).           CBANKD02
 002700       15  CD02I-CONTACT-EMAIL               PIC X(30).           CBANKD02
 002800       15  CD02I-CONTACT-SEND-MAIL           PIC X(1).            CBANKD02
 002900       15  CD02I-CONTACT-SEND-EMAIL          PIC X(1).            CBANKD02
+002801       15  CD02I-OLD-ADDR1                   PIC X(25).           CBANKD02
+002811       15  CD02I-OLD-ADDR2                   PIC X(25).           CBANKD02
+002821       15  CD02I-OLD-STATE                   PIC X(3).            CBANKD02
+002831       15  CD02I-OLD-CNTRY                   PIC X(6).            CBANKD02
+002841       15  CD02I-OLD-PSTCDE                  PIC X(6).            CBANKD02
+002851       15  CD02I-OLD-TELNO                   PIC X(12).           CBANKD02
+002861       15  CD02I-OLD-EMAIL                   PIC X(30).           CBANKD02
+002871       15  CD02I-OLD-SEND-MAIL               PIC X(1).            CBANKD02
+002881       15  CD02I-OLD-SEND-EMAIL              PIC X(1).            CBANKD02
 003000     10  CD02O-DATA.                                              CBANKD02
 003100       15  CD02O-CONTACT-ID                  PIC X(5).            CBANKD02
 003200       15  CD02O-CONTACT-NAME                PIC X(25).           CBANKD02
 003300       15  CD02O-CONTACT-ADDR1               PIC X(25).           CBANKD02
 003400       15  CD02O-CONTACT-ADDR2               PIC X(25).           CBANKD02
-003500       15  CD02O-CONTACT-STATE               PIC X(2).            CBANKD02
+003500       15  CD02O-CONTACT-STATE               PIC X(3).            CBANKD02
 003600       15  CD02O-CONTACT-CNTRY               PIC X(6).            CBANKD02
 003700       15  CD02O-CONTACT-PSTCDE              PIC X(6).            CBANKD02
 003800       15  CD02O-CONTACT-TELNO               PIC X(12).           CBANKD02
