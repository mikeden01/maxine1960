@@ -41,6 +41,10 @@
          05  WS-TRANS-COUNT                        PIC S9(9) COMP.      DBANK05P
          05  WS-TXN-TYPE                           PIC X(1)             DBANK05P
              VALUE '1'.                                                 DBANK05P
+         05  WS-PAGE-SIZE                          PIC S9(4) COMP.      DBANK05P
+         05  WS-PAGE-SIZE-PLUS1                    PIC S9(4) COMP.      DBANK05P
+         05  WS-FILTER-DATE-FROM-TS                PIC X(26).           DBANK05P
+         05  WS-FILTER-DATE-TO-TS                  PIC X(26).           DBANK05P
                                                                         DBANK05P
        01  WS-COMMAREA.                                                 DBANK05P
            COPY CBANKD05.                                               DBANK05P
@@ -61,7 +65,15 @@
                 FROM BNKTXN TX                                          K05P
                 WHERE (TX.BTX_ACCNO = :CD05I-ACC) AND                   K05P
                       (TX.BTX_TYPE = :WS-TXN-TYPE) AND                  K05P
-                      (TX.BTX_TIMESTAMP>= :CD05I-START-ID)              K05P
+                      (TX.BTX_TIMESTAMP>= :CD05I-START-ID) AND          K05P
+                      (:WS-FILTER-DATE-FROM-TS = SPACES OR              K05P
+                       TX.BTX_TIMESTAMP >= :WS-FILTER-DATE-FROM-TS) AND K05P
+                      (:WS-FILTER-DATE-TO-TS = SPACES OR                K05P
+                       TX.BTX_TIMESTAMP <= :WS-FILTER-DATE-TO-TS) AND   K05P
+                      ((:CD05I-FILTER-AMT-MIN = 0 AND                   K05P
+                        :CD05I-FILTER-AMT-MAX = 0) OR                   K05P
+                       TX.BTX_AMOUNT BETWEEN :CD05I-FILTER-AMT-MIN      K05P
+                                          AND :CD05I-FILTER-AMT-MAX)    K05P
                 ORDER BY TX.BTX_TIMESTAMP ASC                           K05P
                 FOR FETCH ONLY                                          K05P
            END-EXEC.                                                    K05P
@@ -73,7 +85,15 @@
                 FROM BNKTXN TX                                          K05P
                 WHERE (TX.BTX_ACCNO = :CD05I-ACC) AND                   K05P
                       (TX.BTX_TYPE = :WS-TXN-TYPE) AND                  K05P
-                      (TX.BTX_TIMESTAMP > :CD05I-START-ID)              K05P
+                      (TX.BTX_TIMESTAMP > :CD05I-START-ID) AND          K05P
+                      (:WS-FILTER-DATE-FROM-TS = SPACES OR              K05P
+                       TX.BTX_TIMESTAMP >= :WS-FILTER-DATE-FROM-TS) AND K05P
+                      (:WS-FILTER-DATE-TO-TS = SPACES OR                K05P
+                       TX.BTX_TIMESTAMP <= :WS-FILTER-DATE-TO-TS) AND   K05P
+                      ((:CD05I-FILTER-AMT-MIN = 0 AND                   K05P
+                        :CD05I-FILTER-AMT-MAX = 0) OR                   K05P
+                       TX.BTX_AMOUNT BETWEEN :CD05I-FILTER-AMT-MIN      K05P
+                                          AND :CD05I-FILTER-AMT-MAX)    K05P
                 ORDER BY TX.BTX_TIMESTAMP ASC                           K05P
                 FOR FETCH ONLY                                          K05P
            END-EXEC.                                                    K05P
@@ -85,7 +105,15 @@
                 FROM BNKTXN TX                                          K05P
                 WHERE (TX.BTX_ACCNO = :CD05I-ACC) AND                   K05P
                       (TX.BTX_TYPE = :WS-TXN-TYPE) AND                  K05P
-                      (TX.BTX_TIMESTAMP < :CD05I-START-ID)              K05P
+                      (TX.BTX_TIMESTAMP < :CD05I-START-ID) AND          K05P
+                      (:WS-FILTER-DATE-FROM-TS = SPACES OR              K05P
+                       TX.BTX_TIMESTAMP >= :WS-FILTER-DATE-FROM-TS) AND K05P
+                      (:WS-FILTER-DATE-TO-TS = SPACES OR                K05P
+                       TX.BTX_TIMESTAMP <= :WS-FILTER-DATE-TO-TS) AND   K05P
+                      ((:CD05I-FILTER-AMT-MIN = 0 AND                   K05P
+                        :CD05I-FILTER-AMT-MAX = 0) OR                   K05P
+                       TX.BTX_AMOUNT BETWEEN :CD05I-FILTER-AMT-MIN      K05P
+                                          AND :CD05I-FILTER-AMT-MAX)    K05P
                 ORDER BY TX.BTX_TIMESTAMP DESC                          K05P
                 FOR FETCH ONLY                                          K05P
            END-EXEC.                                                    K05P
@@ -120,6 +148,25 @@
                                                                         DBANK05P
                                                                         DBANK05P
       ***************************************************************** DBANK05P
+      * Turn the optional date-range filter into full timestamp       * DBANK05P
+      * bounds - spaces means that side of the range is not in use    * DBANK05P
+      ***************************************************************** DBANK05P
+           IF CD05I-FILTER-DATE-FROM IS EQUAL TO SPACES                 DBANK05P
+              MOVE SPACES TO WS-FILTER-DATE-FROM-TS                     DBANK05P
+           ELSE                                                         DBANK05P
+              STRING CD05I-FILTER-DATE-FROM DELIMITED BY SIZE           DBANK05P
+                     '-00.00.00.000000' DELIMITED BY SIZE               DBANK05P
+                     INTO WS-FILTER-DATE-FROM-TS                        DBANK05P
+           END-IF.                                                      DBANK05P
+           IF CD05I-FILTER-DATE-TO IS EQUAL TO SPACES                   DBANK05P
+              MOVE SPACES TO WS-FILTER-DATE-TO-TS                       DBANK05P
+           ELSE                                                         DBANK05P
+              STRING CD05I-FILTER-DATE-TO DELIMITED BY SIZE             DBANK05P
+                     '-23.59.59.999999' DELIMITED BY SIZE               DBANK05P
+                     INTO WS-FILTER-DATE-TO-TS                          DBANK05P
+           END-IF.                                                      DBANK05P
+                                                                        DBANK05P
+      ***************************************************************** DBANK05P
       * Now open the cursor so we can browse the selected rows        * DBANK05P
       ***************************************************************** DBANK05P
            EVALUATE TRUE                                                DBANK05P
@@ -138,12 +185,24 @@
            END-EVALUATE.                                                DBANK05P
                                                                         DBANK05P
       ***************************************************************** DBANK05P
-      * Now browse the selected rows are move up to 8 into our area   * DBANK05P
+      * Work out how many rows the caller wants on a page - callers   * DBANK05P
+      * that do not set CD05I-PAGE-SIZE get the original 8 rows       * DBANK05P
+      ***************************************************************** DBANK05P
+           IF CD05I-PAGE-SIZE IS EQUAL TO ZERO                          DBANK05P
+              MOVE 8 TO WS-PAGE-SIZE                                    DBANK05P
+           ELSE                                                         DBANK05P
+              MOVE CD05I-PAGE-SIZE TO WS-PAGE-SIZE                      DBANK05P
+           END-IF.                                                      DBANK05P
+           ADD 1 TO WS-PAGE-SIZE GIVING WS-PAGE-SIZE-PLUS1.             DBANK05P
+                                                                        DBANK05P
+      ***************************************************************** DBANK05P
+      * Now browse the selected rows and move up to a page of them    * DBANK05P
+      * into our area                                                 * DBANK05P
       ***************************************************************** DBANK05P
            MOVE 0 TO WS-SUB1.                                           DBANK05P
        TRANSACTION-FETCH-LOOP.                                          DBANK05P
            ADD 1 TO WS-SUB1.                                            DBANK05P
-           IF WS-SUB1 IS GREATER THAN 9                                 DBANK05P
+           IF WS-SUB1 IS GREATER THAN WS-PAGE-SIZE-PLUS1                DBANK05P
               SET CD05-IS-MORE-DATA TO TRUE                             DBANK05P
               GO TO TRANSACTION-FETCH-LOOP-EXIT.                        DBANK05P
            EVALUATE TRUE                                                DBANK05P
@@ -174,10 +233,11 @@
       * Did we get the record OK                                      * DBANK05P
       ***************************************************************** DBANK05P
            IF CD05-START-LOW                                            DBANK05P
-              IF WS-SUB1 IS GREATER THAN 8                              DBANK05P
+              IF WS-SUB1 IS GREATER THAN WS-PAGE-SIZE                   DBANK05P
                  MOVE WS-SUB1 TO WS-SUB2                                DBANK05P
               ELSE                                                      DBANK05P
-                 SUBTRACT WS-SUB1 FROM 9 GIVING WS-SUB2                 DBANK05P
+                 SUBTRACT WS-SUB1 FROM WS-PAGE-SIZE-PLUS1               DBANK05P
+                   GIVING WS-SUB2                                       DBANK05P
               END-IF                                                    DBANK05P
            ELSE                                                         DBANK05P
               MOVE WS-SUB1 TO WS-SUB2                                   DBANK05P
