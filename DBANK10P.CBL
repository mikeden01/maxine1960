@@ -0,0 +1,149 @@
+000100***************************************************************** DBANK10P
+000200*                                                               * DBANK10P
+000300*   Copyright (C) 1998-2002 Micro Focus. All Rights Reserved.   * DBANK10P
+000400*   This demonstration program is provided for use by users     * DBANK10P
+000500*   of Micro Focus products and may be used, modified and       * DBANK10P
+000600*   distributed as part of your application provided that       * DBANK10P
+000700*   you properly acknowledge the copyright of Micro Focus       * DBANK10P
+000800*   in this material.                                           * DBANK10P
+000900*                                                               * DBANK10P
+001000***************************************************************** DBANK10P
+001100                                                                  DBANK10P
+001200***************************************************************** DBANK10P
+001300* Program:     DBANK10P.CBL                                     * DBANK10P
+001400* Function:    Open a new account for an existing customer      * DBANK10P
+001500*              SQL version                                      * DBANK10P
+001600***************************************************************** DBANK10P
+001700                                                                  DBANK10P
+001800 IDENTIFICATION DIVISION.                                         DBANK10P
+001900 PROGRAM-ID.                                                      DBANK10P
+002000     DBANK10P.                                                    DBANK10P
+002100 DATE-WRITTEN.                                                    DBANK10P
+002200     August 2026.                                                 DBANK10P
+002300 DATE-COMPILED.                                                   DBANK10P
+002400     Today.                                                       DBANK10P
+002500                                                                  DBANK10P
+002600 ENVIRONMENT DIVISION.                                            DBANK10P
+002700                                                                  DBANK10P
+002800 DATA DIVISION.                                                   DBANK10P
+002900                                                                  DBANK10P
+003000 WORKING-STORAGE SECTION.                                         DBANK10P
+003100     EXEC SQL                                                     DBANK10P
+003200          BEGIN DECLARE SECTION                                   DBANK10P
+003300     END-EXEC.                                                    DBANK10P
+003400 01  WS-MISC-STORAGE.                                             DBANK10P
+003500   05  WS-PROGRAM-ID                         PIC X(8)             DBANK10P
+003600       VALUE 'DBANK10P'.                                          DBANK10P
+003700   05  WS-COMMAREA-LENGTH                    PIC 9(5).            DBANK10P
+003800   05  WS-COUNT                              PIC S9(10) COMP-3.   DBANK10P
+003900   05  WS-NEW-SEQ                            PIC 9(3).            DBANK10P
+004000   05  WS-NEW-ACCNO                          PIC X(9).            DBANK10P
+004100                                                                  DBANK10P
+004200 01  WS-COMMAREA.                                                 DBANK10P
+004300     EXEC SQL                                                     DBANK10P
+004400          INCLUDE CBANKD10                                        DBANK10P
+004500     END-EXEC.                                                    DBANK10P
+004600                                                                  DBANK10P
+004700     EXEC SQL                                                     DBANK10P
+004800          INCLUDE CBANKSAC                                        DBANK10P
+004900     END-EXEC.                                                    DBANK10P
+005000     EXEC SQL                                                     DBANK10P
+005100          INCLUDE SQLCA                                           DBANK10P
+005200     END-EXEC.                                                    DBANK10P
+005300                                                                  DBANK10P
+005400 COPY CABENDD.                                                    DBANK10P
+005500     EXEC SQL                                                     DBANK10P
+005600          END DECLARE SECTION                                     DBANK10P
+005700     END-EXEC.                                                    DBANK10P
+005800                                                                  DBANK10P
+005900 LINKAGE SECTION.                                                 DBANK10P
+006000 01  DFHCOMMAREA.                                                 DBANK10P
+006100   05  LK-COMMAREA                           PIC X(1)             DBANK10P
+006200       OCCURS 1 TO 6144 TIMES                                     DBANK10P
+006300         DEPENDING ON WS-COMMAREA-LENGTH.                         DBANK10P
+006400                                                                  DBANK10P
+006500 COPY CENTRY.                                                     DBANK10P
+006600***************************************************************** DBANK10P
+006700* Move the passed data to our area                              * DBANK10P
+006800***************************************************************** DBANK10P
+006900     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.            DBANK10P
+007000     MOVE DFHCOMMAREA TO WS-COMMAREA.                             DBANK10P
+007100                                                                  DBANK10P
+007200***************************************************************** DBANK10P
+007300* Initialize our output area                                    * DBANK10P
+007400***************************************************************** DBANK10P
+007500     MOVE SPACES TO CD10O-DATA.                                   DBANK10P
+007600     SET CD10O-OPEN-FAIL TO TRUE.                                 DBANK10P
+007700                                                                  DBANK10P
+007800***************************************************************** DBANK10P
+007900* An account cannot be opened with a negative balance            * DBANK10P
+008000***************************************************************** DBANK10P
+008100     IF CD10I-OPEN-BAL IS LESS THAN ZERO                          DBANK10P
+008200        MOVE 'Cannot open an account with a negative balance'     DBANK10P
+008300          TO CD10O-MSG                                            DBANK10P
+008400        GO TO DBANK10P-EXIT                                       DBANK10P
+008500     END-IF.                                                      DBANK10P
+008600                                                                  DBANK10P
+008700***************************************************************** DBANK10P
+008800* Work out the next account number for this customer - it is    * DBANK10P
+008900* their PID followed by a 3 digit sequence and a filler digit    * DBANK10P
+009000***************************************************************** DBANK10P
+009100     MOVE ZERO TO WS-COUNT.                                       DBANK10P
+009200     EXEC SQL                                                     DBANK10P
+009300          SELECT COUNT(*)                                         DBANK10P
+009400          INTO :WS-COUNT                                          DBANK10P
+009500          FROM BNKACC                                             DBANK10P
+009600          WHERE BAC_PID = :CD10I-PERSON-PID                       DBANK10P
+009700     END-EXEC.                                                    DBANK10P
+009800     ADD 1 TO WS-COUNT GIVING WS-NEW-SEQ.                         DBANK10P
+009900     MOVE CD10I-PERSON-PID TO WS-NEW-ACCNO (1:5).                 DBANK10P
+010000     MOVE WS-NEW-SEQ TO WS-NEW-ACCNO (6:3).                       DBANK10P
+010100     MOVE '0' TO WS-NEW-ACCNO (9:1).                              DBANK10P
+010200                                                                  DBANK10P
+010300***************************************************************** DBANK10P
+010400* Add the new account                                           * DBANK10P
+010500***************************************************************** DBANK10P
+010600     EXEC SQL                                                     DBANK10P
+010700          INSERT                                                  DBANK10P
+010800          INTO BNKACC (BAC_PID,                                   DBANK10P
+010900                       BAC_ACCNO,                                 DBANK10P
+011000                       BAC_ACCTYPE,                               DBANK10P
+011100                       BAC_BALANCE,                               DBANK10P
+011200                       BAC_STATUS,                                DBANK10P
+011300                       BAC_LAST_STMT_BAL,                         DBANK10P
+011350                       BAC_CURRENCY,                              DBANK10P
+011400                       BAC_LAST_STMT_DTE)                         DBANK10P
+011500          VALUES (:CD10I-PERSON-PID,                              DBANK10P
+011600                  :WS-NEW-ACCNO,                                  DBANK10P
+011700                  :CD10I-ACC-TYPE,                                DBANK10P
+011800                  :CD10I-OPEN-BAL,                                DBANK10P
+011900                  ' ',                                            DBANK10P
+012000                  :CD10I-OPEN-BAL,                                DBANK10P
+012050                  :CD10I-CURRENCY,                                DBANK10P
+012100                  CURRENT DATE)                                   DBANK10P
+012200     END-EXEC.                                                    DBANK10P
+012300                                                                  DBANK10P
+012400***************************************************************** DBANK10P
+012500* Did we add the account OK                                     * DBANK10P
+012600***************************************************************** DBANK10P
+012700     IF SQLCODE IS NOT EQUAL TO ZERO                              DBANK10P
+012800        MOVE 'Unable to open the new account'                     DBANK10P
+012900          TO CD10O-MSG                                            DBANK10P
+013000        GO TO DBANK10P-EXIT                                       DBANK10P
+013100     END-IF.                                                      DBANK10P
+013200                                                                  DBANK10P
+013300     MOVE WS-NEW-ACCNO TO CD10O-ACC-NO.                           DBANK10P
+013400     SET CD10O-OPEN-OK TO TRUE.                                   DBANK10P
+013500     MOVE 'Account opened successfully' TO CD10O-MSG.             DBANK10P
+013600                                                                  DBANK10P
+013700 DBANK10P-EXIT.                                                   DBANK10P
+013800***************************************************************** DBANK10P
+013900* Move the result back to the callers area                      * DBANK10P
+014000***************************************************************** DBANK10P
+014100     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       DBANK10P
+014200                                                                  DBANK10P
+014300***************************************************************** DBANK10P
+014400* Return to our caller                                          * DBANK10P
+014500***************************************************************** DBANK10P
+014600 COPY CRETURN.                                                    DBANK10P
+014700                                                                  DBANK10P
