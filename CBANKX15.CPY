@@ -0,0 +1,21 @@
+000100***************************************************************** CBANKX15
+000200*                                                               * CBANKX15
+000300*  Copyright(C) 1998-2002 Micro Focus. All Rights Reserved.     * CBANKX15
+000400*                                                               * CBANKX15
+000500***************************************************************** CBANKX15
+000600                                                                  CBANKX15
+000700***************************************************************** CBANKX15
+000800* CBANKX15.CPY (CICS Version)                                   * CBANKX15
+000900*---------------------------------------------------------------* CBANKX15
+001000* This copybook is used to provide an common means of calling   * CBANKX15
+001100* data access module DBANK15P so that the that module using     * CBANKX15
+001200* this copy book is insensitive to it environment.              * CBANKX15
+001300* There are different versions for CICS, IMS and INET.          * CBANKX15
+001400***************************************************************** CBANKX15
+001500* by default use CICS commands to call the module                 CBANKX15
+001600    EXEC CICS LINK PROGRAM('DBANK15P')                            CBANKX15
+001700                   COMMAREA(CD15-DATA)                            CBANKX15
+001800                   LENGTH(LENGTH OF CD15-DATA)                    CBANKX15
+001900    END-EXEC                                                      CBANKX15
+002000*    CALL 'DBANK15P' USING CD15-DATA                              CBANKX15
+002100                                                                  CBANKX15
