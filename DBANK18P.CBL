@@ -0,0 +1,187 @@
+000100***************************************************************** DBANK18P
+000200*                                                               * DBANK18P
+000300*   Copyright (C) 1998-2002 Micro Focus. All Rights Reserved.   * DBANK18P
+000400*   This demonstration program is provided for use by users     * DBANK18P
+000500*   of Micro Focus products and may be used, modified and       * DBANK18P
+000600*   distributed as part of your application provided that       * DBANK18P
+000700*   you properly acknowledge the copyright of Micro Focus       * DBANK18P
+000800*   in this material.                                           * DBANK18P
+000900*                                                               * DBANK18P
+001000***************************************************************** DBANK18P
+001100                                                                  DBANK18P
+001200***************************************************************** DBANK18P
+001300* Program:     DBANK18P.CBL                                     * DBANK18P
+001400* Function:    Reconstruct an account balance as of a prior     * DBANK18P
+001500*              date, by reading the current BAC_BALANCE and     * DBANK18P
+001600*              walking back over every type '1' BNKTXN row      * DBANK18P
+001700*              posted after that date, undoing its effect       * DBANK18P
+001800*              SQL version                                      * DBANK18P
+001900***************************************************************** DBANK18P
+002000                                                                  DBANK18P
+002100 IDENTIFICATION DIVISION.                                         DBANK18P
+002200 PROGRAM-ID.                                                      DBANK18P
+002300     DBANK18P.                                                    DBANK18P
+002400 DATE-WRITTEN.                                                    DBANK18P
+002500     August 2026.                                                 DBANK18P
+002600 DATE-COMPILED.                                                   DBANK18P
+002700     Today.                                                       DBANK18P
+002800                                                                  DBANK18P
+002900 ENVIRONMENT DIVISION.                                            DBANK18P
+003000                                                                  DBANK18P
+003100 DATA DIVISION.                                                   DBANK18P
+003200                                                                  DBANK18P
+003300 WORKING-STORAGE SECTION.                                         DBANK18P
+003400   EXEC SQL                                                       DBANK18P
+003500        BEGIN DECLARE SECTION                                     DBANK18P
+003600   END-EXEC.                                                      DBANK18P
+003700 01  WS-MISC-STORAGE.                                             DBANK18P
+003800   05  WS-PROGRAM-ID                         PIC X(8)             DBANK18P
+003900       VALUE 'DBANK18P'.                                          DBANK18P
+004000   05  WS-COMMAREA-LENGTH                    PIC 9(5).            DBANK18P
+004100                                                                  DBANK18P
+004200 01  WS-RECONSTRUCT-WORK.                                         DBANK18P
+004300   05  WS-ASOF-TIMESTAMP                     PIC X(26).           DBANK18P
+004400   05  WS-ASOF-TIMESTAMP-R REDEFINES WS-ASOF-TIMESTAMP.           DBANK18P
+004500     10  WS-ASOF-DATE-PART                    PIC X(10).          DBANK18P
+004600     10  WS-ASOF-REST                         PIC X(16).          DBANK18P
+004700   05  WS-RUNNING-BAL                        PIC S9(7)V99.        DBANK18P
+004800                                                                  DBANK18P
+004900 01  WS-COMMAREA.                                                 DBANK18P
+005000     EXEC SQL                                                     DBANK18P
+005100          INCLUDE CBANKD18                                        DBANK18P
+005200     END-EXEC.                                                    DBANK18P
+005300     EXEC SQL                                                     DBANK18P
+005400          INCLUDE CBANKSAC                                        DBANK18P
+005500     END-EXEC.                                                    DBANK18P
+005600     EXEC SQL                                                     DBANK18P
+005700          INCLUDE CBANKSTX                                        DBANK18P
+005800     END-EXEC.                                                    DBANK18P
+005900     EXEC SQL                                                     DBANK18P
+006000          INCLUDE SQLCA                                           DBANK18P
+006100     END-EXEC.                                                    DBANK18P
+006200                                                                  DBANK18P
+006300 COPY CABENDD.                                                    DBANK18P
+006400   EXEC SQL                                                       DBANK18P
+006500        END DECLARE SECTION                                       DBANK18P
+006600   END-EXEC.                                                      DBANK18P
+006700                                                                  DBANK18P
+006800 LINKAGE SECTION.                                                 DBANK18P
+006900 01  DFHCOMMAREA.                                                 DBANK18P
+007000   05  LK-COMMAREA                           PIC X(1)             DBANK18P
+007100       OCCURS 1 TO 6144 TIMES                                     DBANK18P
+007200         DEPENDING ON WS-COMMAREA-LENGTH.                         DBANK18P
+007300                                                                  DBANK18P
+007400 COPY CENTRY.                                                     DBANK18P
+007500***************************************************************** DBANK18P
+007600* Move the passed area to our area                              * DBANK18P
+007700***************************************************************** DBANK18P
+007800     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.            DBANK18P
+007900     MOVE DFHCOMMAREA TO WS-COMMAREA.                             DBANK18P
+008000                                                                  DBANK18P
+008100***************************************************************** DBANK18P
+008200* Initialize our output area                                    * DBANK18P
+008300***************************************************************** DBANK18P
+008400     MOVE SPACES TO CD18O-DATA.                                   DBANK18P
+008500     MOVE ZERO TO CD18O-TXN-COUNT.                                DBANK18P
+008600     SET CD18O-LOOKUP-OK TO TRUE.                                 DBANK18P
+008700                                                                  DBANK18P
+008800***************************************************************** DBANK18P
+008900* Read the account's current balance - this is the starting     * DBANK18P
+009000* point that we walk backward from                              * DBANK18P
+009100***************************************************************** DBANK18P
+009200     EXEC SQL                                                     DBANK18P
+009300          SELECT BAC_BALANCE                                      DBANK18P
+009400          INTO :DCL-BAC-BALANCE                                   DBANK18P
+009500          FROM BNKACC                                             DBANK18P
+009600          WHERE BAC_PID   = :CD18I-PERSON-PID AND                 DBANK18P
+009700                BAC_ACCNO = :CD18I-ACC                            DBANK18P
+009800     END-EXEC.                                                    DBANK18P
+009900     IF SQLCODE IS NOT EQUAL TO ZERO                              DBANK18P
+010000        SET CD18O-LOOKUP-FAIL TO TRUE                             DBANK18P
+010100        MOVE 'Unable to read current account balance' TO          DBANK18P
+010200             CD18O-MSG                                            DBANK18P
+010300        GO TO DBANK18P-EXIT                                       DBANK18P
+010400     END-IF.                                                      DBANK18P
+010500     MOVE DCL-BAC-BALANCE TO CD18O-CURRENT-BAL.                   DBANK18P
+010600     MOVE DCL-BAC-BALANCE TO WS-RUNNING-BAL.                      DBANK18P
+010700                                                                  DBANK18P
+010800***************************************************************** DBANK18P
+010900* Build the as-of cutoff timestamp - the end of the requested   * DBANK18P
+011000* day, so every transaction posted on or before the requested   * DBANK18P
+011100* date is left alone and only later ones are unwound            * DBANK18P
+011200***************************************************************** DBANK18P
+011300     MOVE CD18I-ASOF-DATE TO WS-ASOF-DATE-PART.                   DBANK18P
+011400     MOVE '-23.59.59.999999' TO WS-ASOF-REST.                     DBANK18P
+011500                                                                  DBANK18P
+011600***************************************************************** DBANK18P
+011700* Open a cursor over every type '1' transaction leg posted       * DBANK18P
+011800* against this account after the as-of cutoff                   * DBANK18P
+011900***************************************************************** DBANK18P
+012000     EXEC SQL                                                     DBANK18P
+012100          DECLARE ASOF_TXN_CSR CURSOR FOR                         DBANK18P
+012200          SELECT BTX_SUB_TYPE,                                    DBANK18P
+012300                 BTX_AMOUNT                                       DBANK18P
+012400          FROM BNKTXN                                             DBANK18P
+012500          WHERE BTX_PID    = :CD18I-PERSON-PID AND                DBANK18P
+012600                BTX_ACCNO  = :CD18I-ACC AND                       DBANK18P
+012700                BTX_TYPE   = '1' AND                              DBANK18P
+012800                BTX_TIMESTAMP > :WS-ASOF-TIMESTAMP                DBANK18P
+012900          FOR FETCH ONLY                                          DBANK18P
+013000     END-EXEC.                                                    DBANK18P
+013100     EXEC SQL                                                     DBANK18P
+013200          OPEN ASOF_TXN_CSR                                       DBANK18P
+013300     END-EXEC.                                                    DBANK18P
+013400     IF SQLCODE IS NOT EQUAL TO ZERO                              DBANK18P
+013500        SET CD18O-LOOKUP-FAIL TO TRUE                             DBANK18P
+013600        MOVE 'Unable to open as-of transaction cursor' TO         DBANK18P
+013700             CD18O-MSG                                            DBANK18P
+013800        GO TO DBANK18P-EXIT                                       DBANK18P
+013900     END-IF.                                                      DBANK18P
+014000                                                                  DBANK18P
+014100 ASOF-TXN-LOOP.                                                   DBANK18P
+014200     EXEC SQL                                                     DBANK18P
+014300          FETCH ASOF_TXN_CSR                                      DBANK18P
+014400          INTO :DCL-BTX-SUB-TYPE,                                 DBANK18P
+014500               :DCL-BTX-AMOUNT                                    DBANK18P
+014600     END-EXEC.                                                    DBANK18P
+014700     IF SQLCODE IS EQUAL TO +100                                  DBANK18P
+014800        GO TO ASOF-TXN-LOOP-EXIT                                  DBANK18P
+014900     END-IF.                                                      DBANK18P
+015000     IF SQLCODE IS NOT EQUAL TO ZERO                              DBANK18P
+015100        SET CD18O-LOOKUP-FAIL TO TRUE                             DBANK18P
+015200        MOVE 'Unable to read the as-of transaction cursor' TO     DBANK18P
+015300             CD18O-MSG                                            DBANK18P
+015400        GO TO ASOF-TXN-LOOP-EXIT                                  DBANK18P
+015500     END-IF.                                                      DBANK18P
+015600     ADD 1 TO CD18O-TXN-COUNT.                                    DBANK18P
+015700***************************************************************** DBANK18P
+015800* Sub-type '1' was this account being debited (the FROM leg of  * DBANK18P
+015900* a transfer) - undo it by adding the amount back. Sub-type     * DBANK18P
+016000* '2' was this account being credited (the TO leg) - undo it    * DBANK18P
+016100* by taking the amount back out                                 * DBANK18P
+016200***************************************************************** DBANK18P
+016300     IF DCL-BTX-SUB-TYPE IS EQUAL TO '1'                          DBANK18P
+016400        ADD DCL-BTX-AMOUNT TO WS-RUNNING-BAL                      DBANK18P
+016500     ELSE                                                         DBANK18P
+016600        SUBTRACT DCL-BTX-AMOUNT FROM WS-RUNNING-BAL               DBANK18P
+016700     END-IF.                                                      DBANK18P
+016800     GO TO ASOF-TXN-LOOP.                                         DBANK18P
+016900 ASOF-TXN-LOOP-EXIT.                                              DBANK18P
+017000     EXEC SQL                                                     DBANK18P
+017100          CLOSE ASOF_TXN_CSR                                      DBANK18P
+017200     END-EXEC.                                                    DBANK18P
+017300     IF CD18O-LOOKUP-OK                                           DBANK18P
+017400        MOVE WS-RUNNING-BAL TO CD18O-ASOF-BAL                     DBANK18P
+017500     END-IF.                                                      DBANK18P
+017600                                                                  DBANK18P
+017700 DBANK18P-EXIT.                                                   DBANK18P
+017800***************************************************************** DBANK18P
+017900* Move the result back to the callers area                      * DBANK18P
+018000***************************************************************** DBANK18P
+018100     MOVE WS-COMMAREA TO DFHCOMMAREA (1:WS-COMMAREA-LENGTH).      DBANK18P
+018200                                                                  DBANK18P
+018300***************************************************************** DBANK18P
+018400* Return to our caller                                          * DBANK18P
+018500***************************************************************** DBANK18P
+018600 COPY CRETURN.                                                    DBANK18P
+018700                                                                  DBANK18P
