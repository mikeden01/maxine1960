@@ -1,23 +1,39 @@
-000100***************************************************************** CBANKD52
-000200*                                                               * CBANKD52
-000300*  Copyright(C) 1998-2002 Micro Focus. All Rights Reserved.     * CBANKD52
-000400*                                                               * CBANKD52
-000500***************************************************************** CBANKD52
-000600                                                                  CBANKD52
-000700****************************************************************  CBANKD52
-000800* CD52DATA.CPY                                                 *  CBANKD52
-000900*--------------------------------------------------------------*  CBANKD52
-001000* This area is used to pass data between ????????????????????  *  CBANKD52
-001100* display program and the I/O program (DBANK52P) which         *  CBANKD52
-001200* retrieves the data requested ????????????????????????????    *  CBANKD52
-001300****************************************************************  CBANKD52
-001400   05  CD52-DATA.                                                 CBANKD52
-001500     10  CD52I-DATA.                                              CBANKD52
-001600       15  CD52I-PID                         PIC X(5).            CBANKD52
-001700     10  CD52O-DATA.                                              CBANKD52
-001800       15  CD52O-PID                         PIC X(5).            CBANKD52
-001900       15  CD52O-ACC-NO                      PIC X(9).            CBANKD52
-002000       15  CD52O-TIMESTAMP                   PIC X(26).           CBANKD52
-002100       15  CD52O-AMOUNT                      PIC S9(7)V99 COMP-3. CBANKD52
-002200       15  CD52O-DESC                        PIC X(30).           CBANKD52
-002300                                                                  CBANKD52
+000100***************************************************************** CBANKD52
+000200*                                                               * CBANKD52
+000300*  Copyright(C) 1998-2002 Micro Focus. All Rights Reserved.     * CBANKD52
+000400*                                                               * CBANKD52
+000500***************************************************************** CBANKD52
+000600                                                                  CBANKD52
+000700****************************************************************  CBANKD52
+000800* CD52DATA.CPY                                                 *  CBANKD52
+000900*--------------------------------------------------------------*  CBANKD52
+001000* This area is used to pass data between ????????????????????  *  CBANKD52
+001100* display program and the I/O program (DBANK52P) which         *  CBANKD52
+001200* retrieves the data requested ????????????????????????????    *  CBANKD52
+001300****************************************************************  CBANKD52
+001400   05  CD52-DATA.                                                 CBANKD52
+001500     10  CD52I-DATA.                                              CBANKD52
+001510*        Checkpoint/restart key - on OPEN, only rows of the CBANKD52
+001520*        requested BTX_TYPE whose BTX_PID sorts after this  CBANKD52
+001530*        value are returned, mirroring CD51I-PID so a       CBANKD52
+001540*        caller scanning both cursors can restart together  CBANKD52
+001600       15  CD52I-PID                         PIC X(5).            CBANKD52
+001610*        Which BNKTXN rows to extract - TXN-TRANSFER-MONEY      CBANKD52
+001620*        ('1', the default when this is left spaces) for money  CBANKD52
+001630*        transfer audit rows, or TXN-CHANGE-CONTACT-INFO ('2')   CBANKD52
+001640*        for contact-info change audit rows written by DBANK07P CBANKD52
+001650       15  CD52I-TXN-TYPE                    PIC X(1).            CBANKD52
+001700     10  CD52O-DATA.                                              CBANKD52
+001800       15  CD52O-PID                         PIC X(5).            CBANKD52
+001900       15  CD52O-ACC-NO                      PIC X(9).            CBANKD52
+002000       15  CD52O-TIMESTAMP                   PIC X(26).           CBANKD52
+002100       15  CD52O-AMOUNT                      PIC S9(7)V99 COMP-3. CBANKD52
+002200       15  CD52O-DESC                        PIC X(30).           CBANKD52
+002210*        Type-1 (transfer) rows populate CD52O-DESC above;      CBANKD52
+002220*        type-2 (contact-info change) rows instead populate     CBANKD52
+002230*        these two with the raw BTX_DATA_OLD/BTX_DATA_NEW       CBANKD52
+002240*        blocks, which the caller can view via CBANKTXD's       CBANKD52
+002250*        TXN-T2-OLD/TXN-T2-NEW REDEFINES                        CBANKD52
+002260       15  CD52O-DATA-OLD                    PIC X(150).          CBANKD52
+002270       15  CD52O-DATA-NEW                    PIC X(150).          CBANKD52
+002300                                                                  CBANKD52
