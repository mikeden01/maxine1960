@@ -0,0 +1,27 @@
+000100***************************************************************** CBANKD60
+000200*                                                               * CBANKD60
+000300*  Copyright(C) 1998-2002 Micro Focus. All Rights Reserved.     * CBANKD60
+000400*                                                               * CBANKD60
+000500***************************************************************** CBANKD60
+000600                                                                  CBANKD60
+000700***************************************************************** CBANKD60
+000800* CBANKD60.CPY                                                  * CBANKD60
+000900*---------------------------------------------------------------* CBANKD60
+001000* This area is used to drive and report back on a run of the    * CBANKD60
+001100* transfer reversal program (DBANK60P), which undoes a          * CBANKD60
+001200* previously posted transfer through DBANK04P/DBANK06P,         * CBANKD60
+001300* identifying the original transfer by the BTX_TIMESTAMP of     * CBANKD60
+001400* either leg of its DBANK06P audit pair.                        * CBANKD60
+001500***************************************************************** CBANKD60
+001600   05  CD60-DATA.                                                 CBANKD60
+001700     10  CD60I-DATA.                                              CBANKD60
+001800       15  CD60I-PERSON-PID                  PIC X(5).            CBANKD60
+001900       15  CD60I-TIMESTAMP                   PIC X(26).           CBANKD60
+002000     10  CD60O-DATA.                                              CBANKD60
+002100       15  CD60O-RESULT                      PIC X(1).            CBANKD60
+002200         88  CD60O-REVERSAL-OK                VALUE '0'.          CBANKD60
+002300         88  CD60O-REVERSAL-FAIL              VALUE '1'.          CBANKD60
+002400         88  CD60O-NOT-FOUND                  VALUE '2'.          CBANKD60
+002500         88  CD60O-ALREADY-REVERSED           VALUE '3'.          CBANKD60
+002600       15  CD60O-TIMESTAMP                   PIC X(26).           CBANKD60
+002700       15  CD60O-MSG                         PIC X(62).           CBANKD60
