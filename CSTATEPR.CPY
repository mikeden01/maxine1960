@@ -0,0 +1,41 @@
+000100***************************************************************** CSTATEPR
+000200*                                                               * CSTATEPR
+000300*  Copyright(C) 1998-2002 Micro Focus. All Rights Reserved.     * CSTATEPR
+000400*                                                               * CSTATEPR
+000500***************************************************************** CSTATEPR
+000600                                                                  CSTATEPR
+000700***************************************************************** CSTATEPR
+000800* CSTATEPR.CPY                                                  * CSTATEPR
+000900*---------------------------------------------------------------* CSTATEPR
+001000* Shared lookup logic for the state/province table in           * CSTATEPR
+001050* CSTATESD. COPY CSTATESD must precede this copybook in         * CSTATEPR
+001060* WORKING-STORAGE, and the caller must move the country         * CSTATEPR
+001070* code and state/province code to be validated into             * CSTATEPR
+001080* STATE-PROV-WK-CNTRY and STATE-PROV-WK-STCD before this        * CSTATEPR
+001090* paragraph is performed                                        * CSTATEPR
+001100***************************************************************** CSTATEPR
+001200                                                                  CSTATEPR
+001300 STATE-PROV-LOOKUP.                                               CSTATEPR
+001400     MOVE 'N' TO STATE-PROV-FOUND-SW.                             CSTATEPR
+001500     DIVIDE LENGTH OF STATE-PROV-DATA (1) INTO                    CSTATEPR
+001600              LENGTH OF STATE-PROV-TABLE                          CSTATEPR
+001700         GIVING STATE-PROV-COUNT.                                 CSTATEPR
+001800     MOVE 0 TO STATE-PROV-SUB.                                    CSTATEPR
+001900     PERFORM STATE-PROV-LOOKUP-ENTRY THRU                         CSTATEPR
+002000             STATE-PROV-LOOKUP-ENTRY-EXIT                         CSTATEPR
+002100       UNTIL STATE-PROV-SUB IS EQUAL TO STATE-PROV-COUNT          CSTATEPR
+002200          OR STATE-PROV-FOUND.                                    CSTATEPR
+002300 STATE-PROV-LOOKUP-EXIT.                                          CSTATEPR
+002400     EXIT.                                                        CSTATEPR
+002500                                                                  CSTATEPR
+002600 STATE-PROV-LOOKUP-ENTRY.                                         CSTATEPR
+002700     ADD 1 TO STATE-PROV-SUB.                                     CSTATEPR
+002800     IF STATE-PROV-CNTRY (STATE-PROV-SUB) IS EQUAL TO             CSTATEPR
+002900                                STATE-PROV-WK-CNTRY AND           CSTATEPR
+003000        STATE-PROV-CODE (STATE-PROV-SUB) IS EQUAL TO              CSTATEPR
+003100                                STATE-PROV-WK-STCD                CSTATEPR
+003200        MOVE 'Y' TO STATE-PROV-FOUND-SW                           CSTATEPR
+003300     END-IF.                                                      CSTATEPR
+003400 STATE-PROV-LOOKUP-ENTRY-EXIT.                                    CSTATEPR
+003500     EXIT.                                                        CSTATEPR
+003600                                                                  CSTATEPR
