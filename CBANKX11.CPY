@@ -0,0 +1,21 @@
+000100***************************************************************** CBANKX11
+000200*                                                               * CBANKX11
+000300*  Copyright(C) 1998-2002 Micro Focus. All Rights Reserved.     * CBANKX11
+000400*                                                               * CBANKX11
+000500***************************************************************** CBANKX11
+000600                                                                  CBANKX11
+000700***************************************************************** CBANKX11
+000800* CBANKX11.CPY (CICS Version)                                   * CBANKX11
+000900*---------------------------------------------------------------* CBANKX11
+001000* This copybook is used to provide an common means of calling   * CBANKX11
+001100* data access module DBANK11P so that the that module using     * CBANKX11
+001200* this copy book is insensitive to it environment.              * CBANKX11
+001300* There are different versions for CICS, IMS and INET.          * CBANKX11
+001400***************************************************************** CBANKX11
+001500* by default use CICS commands to call the module                 CBANKX11
+001600     EXEC CICS LINK PROGRAM('DBANK11P')                           CBANKX11
+001700                    COMMAREA(CD11-DATA)                           CBANKX11
+001800                    LENGTH(LENGTH OF CD11-DATA)                   CBANKX11
+001900     END-EXEC                                                     CBANKX11
+002000*    CALL 'DBANK11P' USING CD11-DATA                              CBANKX11
+002100                                                                  CBANKX11
