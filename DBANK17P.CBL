@@ -0,0 +1,135 @@
+000100***************************************************************** DBANK17P
+000200*                                                               * DBANK17P
+000300*   Copyright (C) 1998-2002 Micro Focus. All Rights Reserved.   * DBANK17P
+000400*   This demonstration program is provided for use by users     * DBANK17P
+000500*   of Micro Focus products and may be used, modified and       * DBANK17P
+000600*   distributed as part of your application provided that       * DBANK17P
+000700*   you properly acknowledge the copyright of Micro Focus       * DBANK17P
+000800*   in this material.                                           * DBANK17P
+000900*                                                               * DBANK17P
+001000***************************************************************** DBANK17P
+001100                                                                  DBANK17P
+001200***************************************************************** DBANK17P
+001300* Program:     DBANK17P.CBL                                     * DBANK17P
+001400* Function:    List the account types held on BNKATYPE and,     * DBANK17P
+001500*              when asked, validate a code against that list     *DBANK17P
+001600*              SQL version                                      * DBANK17P
+001700***************************************************************** DBANK17P
+001800                                                                  DBANK17P
+001900 IDENTIFICATION DIVISION.                                         DBANK17P
+002000 PROGRAM-ID.                                                      DBANK17P
+002100     DBANK17P.                                                    DBANK17P
+002200 DATE-WRITTEN.                                                    DBANK17P
+002300     August 2026.                                                 DBANK17P
+002400 DATE-COMPILED.                                                   DBANK17P
+002500     Today.                                                       DBANK17P
+002600                                                                  DBANK17P
+002700 ENVIRONMENT DIVISION.                                            DBANK17P
+002800                                                                  DBANK17P
+002900 DATA DIVISION.                                                   DBANK17P
+003000                                                                  DBANK17P
+003100 WORKING-STORAGE SECTION.                                         DBANK17P
+003200 01  WS-MISC-STORAGE.                                             DBANK17P
+003300   05  WS-PROGRAM-ID                         PIC X(8)             DBANK17P
+003400       VALUE 'DBANK17P'.                                          DBANK17P
+003500   05  WS-COMMAREA-LENGTH                    PIC 9(5).            DBANK17P
+003600   05  WS-SUB1                               PIC S9(4) COMP.      DBANK17P
+003700                                                                  DBANK17P
+003800     EXEC SQL                                                     DBANK17P
+003900          BEGIN DECLARE SECTION                                   DBANK17P
+004000     END-EXEC.                                                    DBANK17P
+004100                                                                  DBANK17P
+004200 01  WS-COMMAREA.                                                 DBANK17P
+004300     EXEC SQL                                                     DBANK17P
+004400          INCLUDE CBANKD17                                        DBANK17P
+004500     END-EXEC.                                                    DBANK17P
+004600                                                                  DBANK17P
+004700     EXEC SQL                                                     DBANK17P
+004800          INCLUDE CBANKSAT                                        DBANK17P
+004900     END-EXEC.                                                    DBANK17P
+005000     EXEC SQL                                                     DBANK17P
+005100          INCLUDE SQLCA                                           DBANK17P
+005200     END-EXEC.                                                    DBANK17P
+005300                                                                  DBANK17P
+005400 COPY CABENDD.                                                    DBANK17P
+005500     EXEC SQL                                                     DBANK17P
+005600          END DECLARE SECTION                                     DBANK17P
+005700     END-EXEC.                                                    DBANK17P
+005800                                                                  DBANK17P
+005900 LINKAGE SECTION.                                                 DBANK17P
+006000 01  DFHCOMMAREA.                                                 DBANK17P
+006100   05  LK-COMMAREA                           PIC X(1)             DBANK17P
+006200       OCCURS 1 TO 6144 TIMES                                     DBANK17P
+006300         DEPENDING ON WS-COMMAREA-LENGTH.                         DBANK17P
+006400                                                                  DBANK17P
+006500 COPY CENTRY.                                                     DBANK17P
+006600***************************************************************** DBANK17P
+006700* Move the passed data to our area                              * DBANK17P
+006800***************************************************************** DBANK17P
+006900     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.            DBANK17P
+007000     MOVE DFHCOMMAREA TO WS-COMMAREA.                             DBANK17P
+007100                                                                  DBANK17P
+007200***************************************************************** DBANK17P
+007300* Initialize our output area - if no code was passed to check   * DBANK17P
+007400* then there is nothing to invalidate                           * DBANK17P
+007500***************************************************************** DBANK17P
+007600     MOVE SPACES TO CD17O-DATA.                                   DBANK17P
+007700     SET CD17O-TYPE-INVALID TO TRUE.                              DBANK17P
+007800     IF CD17I-ACC-TYPE IS EQUAL TO SPACES                         DBANK17P
+007900        SET CD17O-TYPE-VALID TO TRUE                              DBANK17P
+008000     END-IF.                                                      DBANK17P
+008100                                                                  DBANK17P
+008200***************************************************************** DBANK17P
+008300* Browse the account types held on BNKATYPE and move up to 6    * DBANK17P
+008400* of them into our area, checking each one against the code     * DBANK17P
+008500* passed to us, if any                                          * DBANK17P
+008600***************************************************************** DBANK17P
+008700     EXEC SQL                                                     DBANK17P
+008800          DECLARE TYP_CSR CURSOR FOR                              DBANK17P
+008900          SELECT BAT_TYPE,                                        DBANK17P
+009000                 BAT_DESC                                         DBANK17P
+009100          FROM BNKATYPE                                           DBANK17P
+009200          ORDER BY BAT_TYPE ASC                                   DBANK17P
+009300          FOR FETCH ONLY                                          DBANK17P
+009400     END-EXEC.                                                    DBANK17P
+009500     EXEC SQL                                                     DBANK17P
+009600          OPEN TYP_CSR                                            DBANK17P
+009700     END-EXEC.                                                    DBANK17P
+009800                                                                  DBANK17P
+009900     MOVE 0 TO WS-SUB1.                                           DBANK17P
+010000 TYPE-FETCH-LOOP.                                                 DBANK17P
+010100     ADD 1 TO WS-SUB1.                                            DBANK17P
+010200     IF WS-SUB1 IS GREATER THAN 6                                 DBANK17P
+010300        GO TO TYPE-FETCH-LOOP-EXIT                                DBANK17P
+010400     END-IF.                                                      DBANK17P
+010500     EXEC SQL                                                     DBANK17P
+010600          FETCH TYP_CSR                                           DBANK17P
+010700          INTO :DCL-BAT-TYPE,                                     DBANK17P
+010800               :DCL-BAT-DESC                                      DBANK17P
+010900     END-EXEC.                                                    DBANK17P
+011000     IF SQLCODE IS NOT EQUAL TO ZERO                              DBANK17P
+011100        GO TO TYPE-FETCH-LOOP-EXIT                                DBANK17P
+011200     END-IF.                                                      DBANK17P
+011300     MOVE DCL-BAT-TYPE TO CD17O-TYP (WS-SUB1).                    DBANK17P
+011400     MOVE DCL-BAT-DESC TO CD17O-DSC (WS-SUB1).                    DBANK17P
+011500     IF CD17I-ACC-TYPE IS NOT EQUAL TO SPACES AND                 DBANK17P
+011600        CD17I-ACC-TYPE IS EQUAL TO DCL-BAT-TYPE                   DBANK17P
+011700        SET CD17O-TYPE-VALID TO TRUE                              DBANK17P
+011800     END-IF.                                                      DBANK17P
+011900     GO TO TYPE-FETCH-LOOP.                                       DBANK17P
+012000                                                                  DBANK17P
+012100 TYPE-FETCH-LOOP-EXIT.                                            DBANK17P
+012200     EXEC SQL                                                     DBANK17P
+012300          CLOSE TYP_CSR                                           DBANK17P
+012400     END-EXEC.                                                    DBANK17P
+012500                                                                  DBANK17P
+012600***************************************************************** DBANK17P
+012700* Move the result back to the callers area                      * DBANK17P
+012800***************************************************************** DBANK17P
+012900     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       DBANK17P
+013000                                                                  DBANK17P
+013100***************************************************************** DBANK17P
+013200* Return to our caller                                          * DBANK17P
+013300***************************************************************** DBANK17P
+013400 COPY CRETURN.                                                    DBANK17P
+013500                                                                  DBANK17P
\ No newline at end of file
