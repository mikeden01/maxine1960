@@ -1,173 +1,356 @@
-000100***************************************************************** DBANK03P
-000200*                                                               * DBANK03P
-000300*   Copyright (C) 1998-2002 Micro Focus. All Rights Reserved.   * DBANK03P
-000400*   This demonstration program is provided for use by users     * DBANK03P
-000500*   of Micro Focus products and may be used, modified and       * DBANK03P
-000600*   distributed as part of your application provided that       * DBANK03P
-000700*   you properly acknowledge the copyright of Micro Focus       * DBANK03P
-000800*   in this material.                                           * DBANK03P
-000900*                                                               * DBANK03P
-001000***************************************************************** DBANK03P
-001100                                                                  DBANK03P
-001200***************************************************************** DBANK03P
-001300* Program:     DBANK03P.CBL                                     * DBANK03P
-001400* Function:    Obtain Bank Account balances                     * DBANK03P
-001500*              SQL version                                      * DBANK03P
-001600***************************************************************** DBANK03P
-001700                                                                  DBANK03P
-001800 IDENTIFICATION DIVISION.                                         DBANK03P
-001900 PROGRAM-ID.                                                      DBANK03P
-002000     DBANK03P.                                                    DBANK03P
-002100 DATE-WRITTEN.                                                    DBANK03P
-002200     September 2002.                                              DBANK03P
-002300 DATE-COMPILED.                                                   DBANK03P
-002400     Today.                                                       DBANK03P
-002500                                                                  DBANK03P
-002600 ENVIRONMENT DIVISION.                                            DBANK03P
-002700                                                                  DBANK03P
-002800 DATA DIVISION.                                                   DBANK03P
-002900                                                                  DBANK03P
-003000 WORKING-STORAGE SECTION.                                         DBANK03P
-004100     EXEC SQL                                                     DBANK02P
-004200          BEGIN DECLARE SECTION                                   DBANK02P
-004300     END-EXEC.                                                    DBANK02P
-003100
-       01  WS-MISC-STORAGE.                                             DBANK03P
-003200   05  WS-PROGRAM-ID                         PIC X(8)             DBANK03P
-003300       VALUE 'DBANK03P'.                                          DBANK03P
-003400   05  WS-COMMAREA-LENGTH                    PIC 9(5).            DBANK03P
-003500   05  WS-SUB1                               PIC S9(4) COMP.      DBANK03P
-003600   05  WS-COUNT                              PIC S9(10) COMP-3.   DBANK03P
-003700   05  WS-TXN-TYPE                           PIC X(1)             DBANK03P
-003800       VALUE '1'.                                                 DBANK03P
-003900                                                                  DBANK03P
-004000 01  WS-COMMAREA.                                                 DBANK03P
-004100     EXEC SQL                                                     DBANK03P
-004200          INCLUDE CBANKD03                                        DBANK03P
-004300     END-EXEC.                                                    DBANK03P
-004400                                                                  DBANK03P
-004800     EXEC SQL                                                     DBANK03P
-004900          INCLUDE CBANKSCS                                        DBANK03P
-005000     END-EXEC.                                                    DBANK03P
-005100     EXEC SQL                                                     DBANK03P
-005200          INCLUDE CBANKSAC                                        DBANK03P
-005300     END-EXEC.                                                    DBANK03P
-005400     EXEC SQL                                                     DBANK03P
-005500          INCLUDE CBANKSAT                                        DBANK03P
-005600     END-EXEC.                                                    DBANK03P
-005700     EXEC SQL                                                     DBANK03P
-005800          INCLUDE CBANKSTX                                        DBANK03P
-005900     END-EXEC.                                                    DBANK03P
-006000     EXEC SQL                                                     DBANK03P
-006100          INCLUDE CBANKTXD                                        DBANK03P
-006200     END-EXEC.                                                    DBANK03P
-006300     EXEC SQL                                                     DBANK03P
-006400          INCLUDE SQLCA                                           DBANK03P
-006500     END-EXEC.                                                    DBANK03P
-006600                                                                  DBANK03P
-006700 COPY CABENDD.                                                    DBANK03P
-004500     EXEC SQL                                                     DBANK03P
-004600          END DECLARE SECTION                                     DBANK03P
-004700     END-EXEC.                                                    DBANK03P
-006800                                                                  DBANK03P
-006900 LINKAGE SECTION.                                                 DBANK03P
-007000 01  DFHCOMMAREA.                                                 DBANK03P
-007100   05  LK-COMMAREA                           PIC X(1)             DBANK03P
-007200       OCCURS 1 TO 6144 TIMES                                     DBANK03P
-007300         DEPENDING ON WS-COMMAREA-LENGTH.                         DBANK03P
-007400                                                                  DBANK03P
-007500 COPY CENTRY.                                                     DBANK03P
-007600***************************************************************** DBANK03P
-007700* Move the passed data to our area                              * DBANK03P
-007800***************************************************************** DBANK03P
-007900     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.            DBANK03P
-008000     MOVE DFHCOMMAREA TO WS-COMMAREA.                             DBANK03P
-008100                                                                  DBANK03P
-008200***************************************************************** DBANK03P
-008300* Initialize our output area                                    * DBANK03P
-008400***************************************************************** DBANK03P
-008500     MOVE SPACES TO CD03O-DATA.                                   DBANK03P
-008600                                                                  DBANK03P
-008700***************************************************************** DBANK03P
-008800* Set up the cursor so we can get all our data                  * DBANK03P
-008900***************************************************************** DBANK03P
-009000     EXEC SQL                                                     DBANK03P
-009100          DECLARE BAL_CSR CURSOR FOR                              DBANK03P
-009200          SELECT BAC.BAC_ACCNO,                                   DBANK03P
-009300                 BAT.BAT_DESC,                                    DBANK03P
-009400                 BAC.BAC_BALANCE,                                 DBANK03P
-009500                 BAC.BAC_LAST_STMT_DTE,                           DBANK03P
-009600                 BAC.BAC_LAST_STMT_BAL                            DBANK03P
-009700          FROM BNKACC BAC,                                        DBANK03P
-009800               BNKATYPE BAT                                       DBANK03P
-009900          WHERE ((BAC.BAC_ACCTYPE = BAT.BAT_TYPE) AND             DBANK03P
-010000                 (BAC.BAC_PID = :CD03I-CONTACT-ID))               DBANK03P
-010100          ORDER BY BAT.BAT_DESC ASC                               DBANK03P
-010200          FOR FETCH ONLY                                          DBANK03P
-010300     END-EXEC.                                                    DBANK03P
-010400                                                                  DBANK03P
-010500     EXEC SQL                                                     DBANK03P
-010600          OPEN BAL_CSR                                            DBANK03P
-010700     END-EXEC                                                     DBANK03P
-010800                                                                  DBANK03P
-010900***************************************************************** DBANK03P
-011000* Now browse the selected rows and move up to 5 into our area   * DBANK03P
-011100***************************************************************** DBANK03P
-011200     MOVE 0 TO WS-SUB1.                                           DBANK03P
-011300 ACCOUNT-FETCH-LOOP.                                              DBANK03P
-011400     ADD 1 TO WS-SUB1.                                            DBANK03P
-011500     IF WS-SUB1 IS GREATER THAN 5                                 DBANK03P
-011600        GO TO ACCOUNT-FETCH-LOOP-EXIT                             DBANK03P
-011700     END-IF.                                                      DBANK03P
-011800     EXEC SQL                                                     DBANK03P
-011900          FETCH BAL_CSR                                           DBANK03P
-012000          INTO :DCL-BAC-ACCNO,                                    DBANK03P
-012100               :DCL-BAT-DESC,                                     DBANK03P
-012200               :DCL-BAC-BALANCE,                                  DBANK03P
-012300               :DCL-BAC-LAST-STMT-DTE,                            DBANK03P
-012400               :DCL-BAC-LAST-STMT-BAL                             DBANK03P
-012500     END-EXEC.                                                    DBANK03P
-012600                                                                  DBANK03P
-012700***************************************************************** DBANK03P
-012800* Did we get the record OK                                      * DBANK03P
-012900***************************************************************** DBANK03P
-013000     IF SQLCODE IS EQUAL TO ZERO                                  DBANK03P
-013100        MOVE DCL-BAC-ACCNO TO CD03O-ACC-NO (WS-SUB1)              DBANK03P
-013200        MOVE DCL-BAT-DESC TO CD03O-ACC-DESC (WS-SUB1)             DBANK03P
-013300        MOVE DCL-BAC-BALANCE TO CD03O-ACC-BAL-N (WS-SUB1)         DBANK03P
-013400        MOVE DCL-BAC-LAST-STMT-DTE TO CD03O-DTE (WS-SUB1)         DBANK03P
-013500        EXEC SQL                                                  DBANK03P
-013600             SELECT COUNT(*)                                      DBANK03P
-013700             INTO :WS-COUNT                                       DBANK03P
-013800             FROM BNKTXN                                          DBANK03P
-013900             WHERE (BTX_ACCNO = :DCL-BAC-ACCNO) AND               DBANK03P
-014000                   (BTX_TYPE = :WS-TXN-TYPE)                      DBANK03P
-014100        END-EXEC                                                  DBANK03P
-014200        IF WS-COUNT IS EQUAL TO ZERO                              DBANK03P
-014300           MOVE SPACE TO CD03O-TXN (WS-SUB1)                      DBANK03P
-014400        ELSE                                                      DBANK03P
-014500           MOVE '*' TO CD03O-TXN (WS-SUB1)                        DBANK03P
-014600        END-IF                                                    DBANK03P
-014700        GO TO ACCOUNT-FETCH-LOOP                                  DBANK03P
-014800     ELSE                                                         DBANK03P
-014900        GO TO ACCOUNT-FETCH-LOOP-EXIT                             DBANK03P
-015000     END-IF.                                                      DBANK03P
-015100                                                                  DBANK03P
-015200***************************************************************** DBANK03P
-015300* We quit the loop for some reason                              * DBANK03P
-015400***************************************************************** DBANK03P
-015500 ACCOUNT-FETCH-LOOP-EXIT.                                         DBANK03P
-015600     EXEC SQL                                                     DBANK03P
-015700          CLOSE BAL_CSR                                           DBANK03P
-015800     END-EXEC.                                                    DBANK03P
-015900                                                                  DBANK03P
-016000***************************************************************** DBANK03P
-016100* Move the result back to the callers area                      * DBANK03P
-016200***************************************************************** DBANK03P
-016300     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       DBANK03P
-016400                                                                  DBANK03P
-016500***************************************************************** DBANK03P
-016600* Return to our caller                                          * DBANK03P
-016700***************************************************************** DBANK03P
-016800 COPY CRETURN.                                                    DBANK03P
-016900                                                                  DBANK03P
+000100***************************************************************** DBANK03P
+000200*                                                               * DBANK03P
+000300*   Copyright (C) 1998-2002 Micro Focus. All Rights Reserved.   * DBANK03P
+000400*   This demonstration program is provided for use by users     * DBANK03P
+000500*   of Micro Focus products and may be used, modified and       * DBANK03P
+000600*   distributed as part of your application provided that       * DBANK03P
+000700*   you properly acknowledge the copyright of Micro Focus       * DBANK03P
+000800*   in this material.                                           * DBANK03P
+000900*                                                               * DBANK03P
+001000***************************************************************** DBANK03P
+001100                                                                  DBANK03P
+001200***************************************************************** DBANK03P
+001300* Program:     DBANK03P.CBL                                     * DBANK03P
+001400* Function:    Obtain Bank Account balances                     * DBANK03P
+001500*              SQL version                                      * DBANK03P
+001600***************************************************************** DBANK03P
+001700                                                                  DBANK03P
+001800 IDENTIFICATION DIVISION.                                         DBANK03P
+001900 PROGRAM-ID.                                                      DBANK03P
+002000     DBANK03P.                                                    DBANK03P
+002100 DATE-WRITTEN.                                                    DBANK03P
+002200     September 2002.                                              DBANK03P
+002300 DATE-COMPILED.                                                   DBANK03P
+002400     Today.                                                       DBANK03P
+002500                                                                  DBANK03P
+002600 ENVIRONMENT DIVISION.                                            DBANK03P
+002700                                                                  DBANK03P
+002800 DATA DIVISION.                                                   DBANK03P
+002900                                                                  DBANK03P
+003000 WORKING-STORAGE SECTION.                                         DBANK03P
+004100     EXEC SQL                                                     DBANK02P
+004200          BEGIN DECLARE SECTION                                   DBANK02P
+004300     END-EXEC.                                                    DBANK02P
+003100
+       01  WS-MISC-STORAGE.                                             DBANK03P
+003200   05  WS-PROGRAM-ID                         PIC X(8)             DBANK03P
+003300       VALUE 'DBANK03P'.                                          DBANK03P
+003400   05  WS-COMMAREA-LENGTH                    PIC 9(5).            DBANK03P
+003500   05  WS-SUB1                               PIC S9(4) COMP.      DBANK03P
+003550   05  WS-SUB2                               PIC S9(4) COMP.      DBANK03P
+003560  05  WS-SUB3                               PIC S9(4) COMP.       DBANK03P
+003610   05  WS-TXN-ACC-LIST.                                           DBANK03P
+003620     10  WS-TXN-ACC1                         PIC X(9).            DBANK03P
+003630     10  WS-TXN-ACC2                         PIC X(9).            DBANK03P
+003640     10  WS-TXN-ACC3                         PIC X(9).            DBANK03P
+003650     10  WS-TXN-ACC4                         PIC X(9).            DBANK03P
+003660     10  WS-TXN-ACC5                         PIC X(9).            DBANK03P
+003670   05  WS-TXN-ACC-TAB REDEFINES WS-TXN-ACC-LIST.                  DBANK03P
+003680     10  WS-TXN-ACC                         PIC X(9)              DBANK03P
+003690                                             OCCURS 5 TIMES.      DBANK03P
+003695   05  WS-TXN-FOUND-ACC                      PIC X(9).            DBANK03P
+003700   05  WS-TXN-TYPE                           PIC X(1)             DBANK03P
+003800       VALUE '1'.                                                 DBANK03P
+003900                                                                  DBANK03P
+004000 01  WS-COMMAREA.                                                 DBANK03P
+004100     EXEC SQL                                                     DBANK03P
+004200          INCLUDE CBANKD03                                        DBANK03P
+004300     END-EXEC.                                                    DBANK03P
+004400                                                                  DBANK03P
+004800     EXEC SQL                                                     DBANK03P
+004900          INCLUDE CBANKSCS                                        DBANK03P
+005000     END-EXEC.                                                    DBANK03P
+005100     EXEC SQL                                                     DBANK03P
+005200          INCLUDE CBANKSAC                                        DBANK03P
+005300     END-EXEC.                                                    DBANK03P
+005400     EXEC SQL                                                     DBANK03P
+005500          INCLUDE CBANKSAT                                        DBANK03P
+005600     END-EXEC.                                                    DBANK03P
+005700     EXEC SQL                                                     DBANK03P
+005800          INCLUDE CBANKSTX                                        DBANK03P
+005900     END-EXEC.                                                    DBANK03P
+006000     EXEC SQL                                                     DBANK03P
+006100          INCLUDE CBANKTXD                                        DBANK03P
+006200     END-EXEC.                                                    DBANK03P
+006300     EXEC SQL                                                     DBANK03P
+006400          INCLUDE SQLCA                                           DBANK03P
+006500     END-EXEC.                                                    DBANK03P
+006600                                                                  DBANK03P
+006700 COPY CABENDD.                                                    DBANK03P
+004500     EXEC SQL                                                     DBANK03P
+004600          END DECLARE SECTION                                     DBANK03P
+004700     END-EXEC.                                                    DBANK03P
+006800                                                                  DBANK03P
+006900 LINKAGE SECTION.                                                 DBANK03P
+007000 01  DFHCOMMAREA.                                                 DBANK03P
+007100   05  LK-COMMAREA                           PIC X(1)             DBANK03P
+007200       OCCURS 1 TO 6144 TIMES                                     DBANK03P
+007300         DEPENDING ON WS-COMMAREA-LENGTH.                         DBANK03P
+007400                                                                  DBANK03P
+007500 COPY CENTRY.                                                     DBANK03P
+007600***************************************************************** DBANK03P
+007700* Move the passed data to our area                              * DBANK03P
+007800***************************************************************** DBANK03P
+007900     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.            DBANK03P
+008000     MOVE DFHCOMMAREA TO WS-COMMAREA.                             DBANK03P
+008100                                                                  DBANK03P
+008200***************************************************************** DBANK03P
+008300* Initialize our output area                                    * DBANK03P
+008400***************************************************************** DBANK03P
+008500     MOVE SPACES TO CD03O-DATA.                                   DBANK03P
+008600                                                                  DBANK03P
+008700***************************************************************** DBANK03P
+008710* Set up the cursors so we can get all our data, keyed on the   * DBANK03P
+008720* account number so a page can be resumed from either end       * DBANK03P
+008730***************************************************************** DBANK03P
+008740     EXEC SQL                                                     DBANK03P
+008750          DECLARE ACC_CSR_EQUAL CURSOR FOR                        DBANK03P
+008760          SELECT BAC.BAC_ACCNO,                                   DBANK03P
+008770                 BAT.BAT_DESC,                                    DBANK03P
+008780                 BAC.BAC_BALANCE,                                 DBANK03P
+008790                 BAC.BAC_LAST_STMT_DTE,                           DBANK03P
+008800                 BAC.BAC_LAST_STMT_BAL,                           DBANK03P
+008805                 BAC.BAC_STATUS,                                  DBANK03P
+008806                BAC.BAC_CURRENCY                                  DBANK03P
+008810          FROM BNKACC BAC,                                        DBANK03P
+008820               BNKATYPE BAT                                       DBANK03P
+008830          WHERE ((BAC.BAC_ACCTYPE = BAT.BAT_TYPE) AND             DBANK03P
+008840                 ((BAC.BAC_PID = :CD03I-CONTACT-ID) OR            DBANK03P
+008841                  (BAC.BAC_ACCNO IN                               DBANK03P
+008842                     (SELECT BAJ_ACCNO FROM BNKACCJT              DBANK03P
+008843                      WHERE BAJ_PID = :CD03I-CONTACT-ID))) AND    DBANK03P
+008850                 (BAC.BAC_ACCNO >= :CD03I-START-ACC))             DBANK03P
+008860          ORDER BY BAC.BAC_ACCNO ASC                              DBANK03P
+008870          FOR FETCH ONLY                                          DBANK03P
+008880     END-EXEC.                                                    DBANK03P
+008890     EXEC SQL                                                     DBANK03P
+008900          DECLARE ACC_CSR_HIGH CURSOR FOR                         DBANK03P
+008910          SELECT BAC.BAC_ACCNO,                                   DBANK03P
+008920                 BAT.BAT_DESC,                                    DBANK03P
+008930                 BAC.BAC_BALANCE,                                 DBANK03P
+008940                 BAC.BAC_LAST_STMT_DTE,                           DBANK03P
+008950                 BAC.BAC_LAST_STMT_BAL,                           DBANK03P
+008805                 BAC.BAC_STATUS,                                  DBANK03P
+008806                BAC.BAC_CURRENCY                                  DBANK03P
+008960          FROM BNKACC BAC,                                        DBANK03P
+008970               BNKATYPE BAT                                       DBANK03P
+008980          WHERE ((BAC.BAC_ACCTYPE = BAT.BAT_TYPE) AND             DBANK03P
+008990                 ((BAC.BAC_PID = :CD03I-CONTACT-ID) OR            DBANK03P
+008991                  (BAC.BAC_ACCNO IN                               DBANK03P
+008992                     (SELECT BAJ_ACCNO FROM BNKACCJT              DBANK03P
+008993                      WHERE BAJ_PID = :CD03I-CONTACT-ID))) AND    DBANK03P
+009000                 (BAC.BAC_ACCNO > :CD03I-START-ACC))              DBANK03P
+009010          ORDER BY BAC.BAC_ACCNO ASC                              DBANK03P
+009020          FOR FETCH ONLY                                          DBANK03P
+009030     END-EXEC.                                                    DBANK03P
+009040     EXEC SQL                                                     DBANK03P
+009050          DECLARE ACC_CSR_LOW CURSOR FOR                          DBANK03P
+009060          SELECT BAC.BAC_ACCNO,                                   DBANK03P
+009070                 BAT.BAT_DESC,                                    DBANK03P
+009080                 BAC.BAC_BALANCE,                                 DBANK03P
+009090                 BAC.BAC_LAST_STMT_DTE,                           DBANK03P
+009100                 BAC.BAC_LAST_STMT_BAL,                           DBANK03P
+008805                 BAC.BAC_STATUS,                                  DBANK03P
+008806                BAC.BAC_CURRENCY                                  DBANK03P
+009110          FROM BNKACC BAC,                                        DBANK03P
+009120               BNKATYPE BAT                                       DBANK03P
+009130          WHERE ((BAC.BAC_ACCTYPE = BAT.BAT_TYPE) AND             DBANK03P
+009140                 ((BAC.BAC_PID = :CD03I-CONTACT-ID) OR            DBANK03P
+009141                  (BAC.BAC_ACCNO IN                               DBANK03P
+009142                     (SELECT BAJ_ACCNO FROM BNKACCJT              DBANK03P
+009143                      WHERE BAJ_PID = :CD03I-CONTACT-ID))) AND    DBANK03P
+009150                 (BAC.BAC_ACCNO < :CD03I-START-ACC))              DBANK03P
+009160          ORDER BY BAC.BAC_ACCNO DESC                             DBANK03P
+009170          FOR FETCH ONLY                                          DBANK03P
+009180     END-EXEC.                                                    DBANK03P
+009181                                                                  DBANK03P
+009182***************************************************************** DBANK03P
+009183* BNKACCJT links a BNKACC row to every BCS_PID that co-owns it, * DBANK03P
+009184* in addition to the account's own sole-owner BAC_PID - each    * DBANK03P
+009185* cursor below OR's in a joint-owner match so a contact sees    * DBANK03P
+009186* accounts they co-own as well as ones they solely own          * DBANK03P
+009187***************************************************************** DBANK03P
+009188*                                                               * DBANK03P
+009189* Single set-based cursor to flag which accounts on this page   * DBANK03P
+009190* have transaction history - replaces a per-account COUNT(*)    * DBANK03P
+009191***************************************************************** DBANK03P
+009186     EXEC SQL                                                     DBANK03P
+009187          DECLARE TXN_IND_CSR CURSOR FOR                          DBANK03P
+009188          SELECT DISTINCT BTX_ACCNO                               DBANK03P
+009189          FROM BNKTXN                                             DBANK03P
+009190          WHERE (BTX_ACCNO IN (:WS-TXN-ACC1, :WS-TXN-ACC2,        DBANK03P
+009191                               :WS-TXN-ACC3, :WS-TXN-ACC4,        DBANK03P
+009192                               :WS-TXN-ACC5)) AND                 DBANK03P
+009193                (BTX_TYPE = :WS-TXN-TYPE)                         DBANK03P
+009194          FOR FETCH ONLY                                          DBANK03P
+009195     END-EXEC.                                                    DBANK03P
+009190                                                                  DBANK03P
+009200***************************************************************** DBANK03P
+009210* Start by setting flag to say there is no data                 * DBANK03P
+009220***************************************************************** DBANK03P
+009230     SET CD03-NO-DATA TO TRUE.                                    DBANK03P
+009240                                                                  DBANK03P
+009250***************************************************************** DBANK03P
+009260* Now open the cursor so we can browse the selected rows        * DBANK03P
+009270***************************************************************** DBANK03P
+009280     EVALUATE TRUE                                                DBANK03P
+009290       WHEN CD03-START-EQUAL                                      DBANK03P
+009300         EXEC SQL                                                 DBANK03P
+009310              OPEN ACC_CSR_EQUAL                                  DBANK03P
+009320         END-EXEC                                                 DBANK03P
+009330       WHEN CD03-START-HIGH                                       DBANK03P
+009340         EXEC SQL                                                 DBANK03P
+009350              OPEN ACC_CSR_HIGH                                   DBANK03P
+009360         END-EXEC                                                 DBANK03P
+009370       WHEN CD03-START-LOW                                        DBANK03P
+009380         EXEC SQL                                                 DBANK03P
+009390              OPEN ACC_CSR_LOW                                    DBANK03P
+009400         END-EXEC                                                 DBANK03P
+009410     END-EVALUATE.                                                DBANK03P
+009420                                                                  DBANK03P
+009430***************************************************************** DBANK03P
+009440* Now browse the selected rows and move up to 5 into our area   * DBANK03P
+009450***************************************************************** DBANK03P
+009460     MOVE 0 TO WS-SUB1.                                           DBANK03P
+009470 ACCOUNT-FETCH-LOOP.                                              DBANK03P
+009480     ADD 1 TO WS-SUB1.                                            DBANK03P
+009490     IF WS-SUB1 IS GREATER THAN 6                                 DBANK03P
+009500        SET CD03-IS-MORE-DATA TO TRUE                             DBANK03P
+009510        GO TO ACCOUNT-FETCH-LOOP-EXIT.                            DBANK03P
+009520     EVALUATE TRUE                                                DBANK03P
+009530       WHEN CD03-START-EQUAL                                      DBANK03P
+009540         EXEC SQL                                                 DBANK03P
+009550              FETCH ACC_CSR_EQUAL                                 DBANK03P
+009560              INTO :DCL-BAC-ACCNO,                                DBANK03P
+009570                   :DCL-BAT-DESC,                                 DBANK03P
+009580                   :DCL-BAC-BALANCE,                              DBANK03P
+009590                   :DCL-BAC-LAST-STMT-DTE,                        DBANK03P
+009600                   :DCL-BAC-LAST-STMT-BAL,                        DBANK03P
+009605                   :DCL-BAC-STATUS,                               DBANK03P
+009606                  :DCL-BAC-CURRENCY                               DBANK03P
+009610         END-EXEC                                                 DBANK03P
+009620       WHEN CD03-START-HIGH                                       DBANK03P
+009630         EXEC SQL                                                 DBANK03P
+009640              FETCH ACC_CSR_HIGH                                  DBANK03P
+009650              INTO :DCL-BAC-ACCNO,                                DBANK03P
+009660                   :DCL-BAT-DESC,                                 DBANK03P
+009670                   :DCL-BAC-BALANCE,                              DBANK03P
+009680                   :DCL-BAC-LAST-STMT-DTE,                        DBANK03P
+009690                   :DCL-BAC-LAST-STMT-BAL,                        DBANK03P
+009605                   :DCL-BAC-STATUS,                               DBANK03P
+009606                  :DCL-BAC-CURRENCY                               DBANK03P
+009700         END-EXEC                                                 DBANK03P
+009710       WHEN CD03-START-LOW                                        DBANK03P
+009720         EXEC SQL                                                 DBANK03P
+009730              FETCH ACC_CSR_LOW                                   DBANK03P
+009740              INTO :DCL-BAC-ACCNO,                                DBANK03P
+009750                   :DCL-BAT-DESC,                                 DBANK03P
+009760                   :DCL-BAC-BALANCE,                              DBANK03P
+009770                   :DCL-BAC-LAST-STMT-DTE,                        DBANK03P
+009780                   :DCL-BAC-LAST-STMT-BAL,                        DBANK03P
+009605                   :DCL-BAC-STATUS,                               DBANK03P
+009606                  :DCL-BAC-CURRENCY                               DBANK03P
+009790         END-EXEC                                                 DBANK03P
+009800     END-EVALUATE.                                                DBANK03P
+009810                                                                  DBANK03P
+009820***************************************************************** DBANK03P
+009830* Did we get the record OK                                      * DBANK03P
+009840***************************************************************** DBANK03P
+009850     IF CD03-START-LOW                                            DBANK03P
+009860        IF WS-SUB1 IS GREATER THAN 5                              DBANK03P
+009870           MOVE WS-SUB1 TO WS-SUB2                                DBANK03P
+009880        ELSE                                                      DBANK03P
+009890           SUBTRACT WS-SUB1 FROM 6 GIVING WS-SUB2                 DBANK03P
+009900        END-IF                                                    DBANK03P
+009910     ELSE                                                         DBANK03P
+009920        MOVE WS-SUB1 TO WS-SUB2                                   DBANK03P
+009930     END-IF.                                                      DBANK03P
+009940     IF SQLCODE IS EQUAL TO ZERO                                  DBANK03P
+009950        SET CD03-IS-DATA TO TRUE                                  DBANK03P
+009960        MOVE DCL-BAC-ACCNO TO CD03O-ACC-NO (WS-SUB2)              DBANK03P
+009970        MOVE DCL-BAT-DESC TO CD03O-ACC-DESC (WS-SUB2)             DBANK03P
+009980        MOVE DCL-BAC-BALANCE TO CD03O-ACC-BAL-N (WS-SUB2)         DBANK03P
+009990        MOVE DCL-BAC-LAST-STMT-DTE TO CD03O-DTE (WS-SUB2)         DBANK03P
+009995        MOVE DCL-BAC-STATUS TO CD03O-STA (WS-SUB2)                DBANK03P
+009996    MOVE DCL-BAC-CURRENCY TO CD03O-CUR (WS-SUB2)                  DBANK03P
+010000       IF WS-SUB2 IS LESS THAN OR EQUAL TO 5                      DBANK03P
+010010          MOVE DCL-BAC-ACCNO TO WS-TXN-ACC (WS-SUB2)              DBANK03P
+010020          MOVE SPACE TO CD03O-TXN (WS-SUB2)                       DBANK03P
+010130       END-IF                                                     DBANK03P
+010140        GO TO ACCOUNT-FETCH-LOOP                                  DBANK03P
+010150     ELSE                                                         DBANK03P
+010160        SET CD03-NO-MORE-DATA TO TRUE                             DBANK03P
+010170        GO TO ACCOUNT-FETCH-LOOP-EXIT                             DBANK03P
+010180     END-IF.                                                      DBANK03P
+010190                                                                  DBANK03P
+010200***************************************************************** DBANK03P
+010210* We quit the loop for some reason                              * DBANK03P
+010220***************************************************************** DBANK03P
+010230 ACCOUNT-FETCH-LOOP-EXIT.                                         DBANK03P
+010240     EVALUATE TRUE                                                DBANK03P
+010250       WHEN CD03-START-EQUAL                                      DBANK03P
+010260         EXEC SQL                                                 DBANK03P
+010270              CLOSE ACC_CSR_EQUAL                                 DBANK03P
+010280         END-EXEC                                                 DBANK03P
+010290       WHEN CD03-START-HIGH                                       DBANK03P
+010300         EXEC SQL                                                 DBANK03P
+010310              CLOSE ACC_CSR_HIGH                                  DBANK03P
+010320         END-EXEC                                                 DBANK03P
+010330       WHEN CD03-START-LOW                                        DBANK03P
+010340         EXEC SQL                                                 DBANK03P
+010350              CLOSE ACC_CSR_LOW                                   DBANK03P
+010360         END-EXEC                                                 DBANK03P
+010370     END-EVALUATE.                                                DBANK03P
+010380                                                                  DBANK03P
+010390***************************************************************** DBANK03P
+010400* Flag which of this page's accounts have transaction history   * DBANK03P
+010410* using the single set-based cursor declared above              * DBANK03P
+010420***************************************************************** DBANK03P
+010430     PERFORM TXN-INDICATOR-LOOKUP THRU                            DBANK03P
+010440             TXN-INDICATOR-LOOKUP-EXIT.                           DBANK03P
+015900                                                                  DBANK03P
+016000***************************************************************** DBANK03P
+016100* Move the result back to the callers area                      * DBANK03P
+016200***************************************************************** DBANK03P
+016300     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       DBANK03P
+016400                                                                  DBANK03P
+016500***************************************************************** DBANK03P
+016600* Return to our caller                                          * DBANK03P
+016700***************************************************************** DBANK03P
+016800 COPY CRETURN.                                                    DBANK03P
+016810                                                                  DBANK03P
+016820***************************************************************** DBANK03P
+016830* Open the transaction-indicator cursor, fetch every matching   * DBANK03P
+016840* account number for this page, and flag the corresponding      * DBANK03P
+016850* CD03O-TXN slot - one query per page rather than one per row   * DBANK03P
+016860***************************************************************** DBANK03P
+016870 TXN-INDICATOR-LOOKUP.                                            DBANK03P
+016880     EXEC SQL                                                     DBANK03P
+016890          OPEN TXN_IND_CSR                                        DBANK03P
+016900     END-EXEC.                                                    DBANK03P
+016910     PERFORM TXN-INDICATOR-FETCH THRU                             DBANK03P
+016920             TXN-INDICATOR-FETCH-EXIT                             DBANK03P
+016930       UNTIL SQLCODE IS NOT EQUAL TO ZERO.                        DBANK03P
+016940     EXEC SQL                                                     DBANK03P
+016950          CLOSE TXN_IND_CSR                                       DBANK03P
+016960     END-EXEC.                                                    DBANK03P
+016970 TXN-INDICATOR-LOOKUP-EXIT.                                       DBANK03P
+016980     EXIT.                                                        DBANK03P
+016990                                                                  DBANK03P
+017000 TXN-INDICATOR-FETCH.                                             DBANK03P
+017010     EXEC SQL                                                     DBANK03P
+017020          FETCH TXN_IND_CSR                                       DBANK03P
+017030          INTO :WS-TXN-FOUND-ACC                                  DBANK03P
+017040     END-EXEC.                                                    DBANK03P
+017050     IF SQLCODE IS EQUAL TO ZERO                                  DBANK03P
+017060        PERFORM VARYING WS-SUB3 FROM 1 BY 1                       DBANK03P
+017070          UNTIL WS-SUB3 IS GREATER THAN 5                         DBANK03P
+017080           IF WS-TXN-FOUND-ACC IS EQUAL TO                        DBANK03P
+017090              CD03O-ACC-NO (WS-SUB3)                              DBANK03P
+017100              MOVE '*' TO CD03O-TXN (WS-SUB3)                     DBANK03P
+017110           END-IF                                                 DBANK03P
+017120        END-PERFORM                                               DBANK03P
+017130     END-IF.                                                      DBANK03P
+017140 TXN-INDICATOR-FETCH-EXIT.                                        DBANK03P
+017150     EXIT.                                                        DBANK03P
+017160                                                                  DBANK03P
