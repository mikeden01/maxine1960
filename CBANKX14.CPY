@@ -0,0 +1,21 @@
+000100***************************************************************** CBANKX14
+000200*                                                               * CBANKX14
+000300*  Copyright(C) 1998-2002 Micro Focus. All Rights Reserved.     * CBANKX14
+000400*                                                               * CBANKX14
+000500***************************************************************** CBANKX14
+000600                                                                  CBANKX14
+000700***************************************************************** CBANKX14
+000800* CBANKX14.CPY (CICS Version)                                   * CBANKX14
+000900*---------------------------------------------------------------* CBANKX14
+001000* This copybook is used to provide an common means of calling   * CBANKX14
+001100* data access module DBANK14P so that the that module using     * CBANKX14
+001200* this copy book is insensitive to it environment.              * CBANKX14
+001300* There are different versions for CICS, IMS and INET.          * CBANKX14
+001400***************************************************************** CBANKX14
+001500* by default use CICS commands to call the module                 CBANKX14
+001600    EXEC CICS LINK PROGRAM('DBANK14P')                            CBANKX14
+001700                   COMMAREA(CD14-DATA)                            CBANKX14
+001800                   LENGTH(LENGTH OF CD14-DATA)                    CBANKX14
+001900    END-EXEC                                                      CBANKX14
+002000*    CALL 'DBANK14P' USING CD14-DATA                              CBANKX14
+002100                                                                  CBANKX14
