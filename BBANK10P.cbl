@@ -42,6 +42,11 @@
            88  PFK-VALID                           VALUE '0'.           BBANK10P
            88  PFK-INVALID                         VALUE '1'.           BBANK10P
          05  WS-ERROR-MSG                          PIC X(75).           BBANK10P
+         05  WS-DYNAMIC-PGM                        PIC X(8)             BBANK10P
+             VALUE 'UNKNOWN'.                                           BBANK10P
+                                                                        BBANK10P
+       01  WS-HASH-DATA.                                                BBANK10P
+       COPY CPSWDHD.                                                    BBANK10P
                                                                         BBANK10P
        01  WS-BANK-DATA.                                                BBANK10P
        COPY CBANKDAT.                                                   BBANK10P
@@ -56,7 +61,7 @@
                                                                         BBANK10P
        LINKAGE SECTION.                                                 BBANK10P
        01  DFHCOMMAREA.                                                 BBANK10P
-         05  LK-COMMAREA                           PIC X(6144).         BBANK10P
+         05  LK-COMMAREA                           PIC X(6407).         BBANK10P
                                                                         BBANK10P
        COPY CENTRY.                                                     BBANK10P
       ***************************************************************** BBANK10P
@@ -106,7 +111,8 @@
       ***************************************************************** BBANK10P
            SET PFK-INVALID TO TRUE.                                     BBANK10P
            IF BANK-AID-ENTER OR                                         BBANK10P
-              BANK-AID-PFK03                                            BBANK10P
+              BANK-AID-PFK03 OR                                         BBANK10P
+              BANK-AID-PFK05                                            BBANK10P
               SET PFK-VALID TO TRUE                                     BBANK10P
            END-IF.                                                      BBANK10P
            IF BANK-AID-PFK01 AND                                        BBANK10P
@@ -136,6 +142,19 @@
            END-IF.                                                      BBANK10P
                                                                         BBANK10P
       ***************************************************************** BBANK10P
+      * Check the AID to see if this is a request to sign up as a     * BBANK10P
+      * new customer                                                  * BBANK10P
+      ***************************************************************** BBANK10P
+           IF BANK-AID-PFK05                                            BBANK10P
+              MOVE 'BBANK10P' TO BANK-LAST-PROG                         BBANK10P
+              MOVE 'BBANK91P' TO BANK-NEXT-PROG                         BBANK10P
+              MOVE 'MBANK91' TO BANK-NEXT-MAPSET                        BBANK10P
+              MOVE 'BANK91A' TO BANK-NEXT-MAP                           BBANK10P
+              GO TO COMMON-RETURN                                       BBANK10P
+           END-IF.                                                      BBANK10P
+                                                                        BBANK10P
+                                                                        BBANK10P
+      ***************************************************************** BBANK10P
       * Check the to see if user needs or has been using help         * BBANK10P
       ***************************************************************** BBANK10P
            IF BANK-HELP-ACTIVE                                          BBANK10P
@@ -202,12 +221,20 @@
       * We now make sure the user is valid.......                       BBANK10P
            MOVE SPACES TO CD01-DATA.                                    BBANK10P
            MOVE BANK-USERID TO CD01I-PERSON-PID.                        BBANK10P
+      * The password never travels, or gets compared, in the clear -    BBANK10P
+      * only its digest is passed to DBANK01P for comparison against    BBANK10P
+      * the digest held on BNKCUST.BCS_PSWD                             BBANK10P
+           MOVE BANK-PSWD TO PH-PSWD-IN.                                BBANK10P
+           MOVE 'UPSWDHSH' TO WS-DYNAMIC-PGM.                           BBANK10P
+           CALL WS-DYNAMIC-PGM USING WS-HASH-DATA.                      BBANK10P
+           MOVE PH-PSWD-OUT TO CD01I-PSWD.                              BBANK10P
        COPY CBANKX01.                                                   BBANK10P
            IF CD01O-PERSON-PID IS EQUAL TO SPACES                       BBANK10P
               MOVE CD01O-PERSON-NAME TO WS-ERROR-MSG                    BBANK10P
               GO TO VALIDATE-USER-ERROR                                 BBANK10P
            ELSE                                                         BBANK10P
               MOVE CD01O-PERSON-NAME TO BANK-USERID-NAME                BBANK10P
+              MOVE CD01O-COLOUR-PREF TO BANK-COLOUR-SETTING             BBANK10P
               GO TO VALIDATE-USER-EXIT                                  BBANK10P
            END-IF.                                                      BBANK10P
        VALIDATE-USER-ERROR.                                             BBANK10P
