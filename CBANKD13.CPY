@@ -0,0 +1,25 @@
+000100***************************************************************** CBANKD13
+000200*                                                               * CBANKD13
+000300*  Copyright(C) 1998-2002 Micro Focus. All Rights Reserved.     * CBANKD13
+000400*                                                               * CBANKD13
+000500***************************************************************** CBANKD13
+000600                                                                  CBANKD13
+000700***************************************************************** CBANKD13
+000800* CBANKD13.CPY                                                 *  CBANKD13
+000900*---------------------------------------------------------------* CBANKD13
+001000* This area is used to pass data between a requesting program   * CBANKD13
+001100* and the I/O program (DBANK13P) which performs a self-service  * CBANKD13
+001200* password change, verifying the caller's current password      * CBANKD13
+001300* before applying the new one.                                  * CBANKD13
+001400***************************************************************** CBANKD13
+001500  05  CD13-DATA.                                                  CBANKD13
+001600    10  CD13I-DATA.                                               CBANKD13
+001700      15  CD13I-PERSON-PID                 PIC X(5).              CBANKD13
+001800      15  CD13I-OLD-PSWD                   PIC X(8).              CBANKD13
+001900      15  CD13I-NEW-PSWD                   PIC X(8).              CBANKD13
+002000    10  CD13O-DATA.                                               CBANKD13
+002100      15  CD13O-RESULT                     PIC X(1).              CBANKD13
+002200        88  CD13O-UPDATE-OK                VALUE '0'.             CBANKD13
+002300        88  CD13O-UPDATE-FAIL              VALUE '1'.             CBANKD13
+002400      15  CD13O-MSG                        PIC X(62).             CBANKD13
+002500                                                                  CBANKD13
