@@ -0,0 +1,32 @@
+000100***************************************************************** CBANKD62
+000200*                                                               * CBANKD62
+000300*  Copyright(C) 1998-2002 Micro Focus. All Rights Reserved.     * CBANKD62
+000400*                                                               * CBANKD62
+000500***************************************************************** CBANKD62
+000600                                                                  CBANKD62
+000700***************************************************************** CBANKD62
+000800* CBANKD62.CPY                                                  * CBANKD62
+000900*---------------------------------------------------------------* CBANKD62
+001000* This area is used to pass data between a requesting program   * CBANKD62
+001100* and the I/O program (DBANK62P) which files a loan             * CBANKD62
+001200* application against BNKLOAN and, on approval, opens the       * CBANKD62
+001300* resulting loan account on BNKACC via DBANK10P.                * CBANKD62
+001400***************************************************************** CBANKD62
+001500 05  CD62-DATA.                                                   CBANKD62
+001600   10  CD62I-DATA.                                                CBANKD62
+001700     15  CD62I-FUNCTION                PIC X(1).                  CBANKD62
+001800       88  CD62I-APPLY               VALUE 'A'.                   CBANKD62
+001900       88  CD62I-APPROVE             VALUE 'P'.                   CBANKD62
+002000     15  CD62I-PERSON-PID              PIC X(5).                  CBANKD62
+002100     15  CD62I-LOAN-ID                 PIC X(6).                  CBANKD62
+002200     15  CD62I-AMOUNT                  PIC S9(5)V99 COMP-3.       CBANKD62
+002300     15  CD62I-RATE                    PIC S9V9(6) COMP-3.        CBANKD62
+002400     15  CD62I-TERM                    PIC S9(5) COMP-3.          CBANKD62
+002500     15  CD62I-PAYMENT                 PIC S9(7)V99 COMP-3.       CBANKD62
+002600   10  CD62O-DATA.                                                CBANKD62
+002700     15  CD62O-LOAN-ID                 PIC X(6).                  CBANKD62
+002800     15  CD62O-LOAN-ACCNO              PIC X(9).                  CBANKD62
+002900     15  CD62O-RESULT                  PIC X(1).                  CBANKD62
+003000       88  CD62O-LOAN-OK              VALUE '0'.                  CBANKD62
+003100       88  CD62O-LOAN-FAIL            VALUE '1'.                  CBANKD62
+003200     15  CD62O-MSG                     PIC X(62).                 CBANKD62
