@@ -0,0 +1,21 @@
+000100***************************************************************** CBANKX12
+000200*                                                               * CBANKX12
+000300*  Copyright(C) 1998-2002 Micro Focus. All Rights Reserved.     * CBANKX12
+000400*                                                               * CBANKX12
+000500***************************************************************** CBANKX12
+000600                                                                  CBANKX12
+000700***************************************************************** CBANKX12
+000800* CBANKX12.CPY (CICS Version)                                   * CBANKX12
+000900*---------------------------------------------------------------* CBANKX12
+001000* This copybook is used to provide an common means of calling   * CBANKX12
+001100* data access module DBANK12P so that the that module using     * CBANKX12
+001200* this copy book is insensitive to it environment.              * CBANKX12
+001300* There are different versions for CICS, IMS and INET.          * CBANKX12
+001400***************************************************************** CBANKX12
+001500* by default use CICS commands to call the module                 CBANKX12
+001600     EXEC CICS LINK PROGRAM('DBANK12P')                           CBANKX12
+001700                    COMMAREA(CD12-DATA)                           CBANKX12
+001800                    LENGTH(LENGTH OF CD12-DATA)                   CBANKX12
+001900     END-EXEC                                                     CBANKX12
+002000*    CALL 'DBANK12P' USING CD12-DATA                              CBANKX12
+002100                                                                  CBANKX12
