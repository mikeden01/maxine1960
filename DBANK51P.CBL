@@ -40,6 +40,32 @@
        01  WS-COMMAREA.                                                 DBANK51P
        COPY CIOFUNCS.                                                   DBANK51P
                                                                         DBANK51P
+       01  WS-CONSOLE-MESSAGE                  PIC X(32).               DBANK51P
+       COPY CTIMERD.                                                    DBANK51P
+                                                                        DBANK51P
+      ***************************************************************** DBANK51P
+      * Work area used to build up the data-quality exception         * DBANK51P
+      * description for the row just fetched, the same way          *   DBANK51P
+      * WS-CHANGE-DESC/WS-CHANGE-WORD build up a changed-field list   * DBANK51P
+      * in DBANK57P                                                  *  DBANK51P
+      ***************************************************************** DBANK51P
+       01  WS-VALIDATION-WORK.                                          DBANK51P
+         05  WS-EXCEPTION-DESC                     PIC X(60).           DBANK51P
+         05  WS-EXCEPTION-DESC-OLD                 PIC X(60).           DBANK51P
+         05  WS-EXCEPTION-WORD                     PIC X(25).           DBANK51P
+         05  WS-PHONE-SWITCH                       PIC X(1).            DBANK51P
+           88  PHONE-VALID                          VALUE 'Y'.          DBANK51P
+           88  PHONE-INVALID                        VALUE 'N'.          DBANK51P
+         05  WS-SUB2                               PIC 9(2) COMP.       DBANK51P
+                                                                        DBANK51P
+      ***************************************************************** DBANK51P
+      * Commarea used to log a flagged row to the exception log the *   DBANK51P
+      * same way DBANK58P calls DBANK59P - called directly, not     *   DBANK51P
+      * wired to CICS                                                 * DBANK51P
+      ***************************************************************** DBANK51P
+       01  WS-16-COMMAREA.                                              DBANK51P
+           COPY CBANKD16.                                               DBANK51P
+                                                                        DBANK51P
            EXEC SQL                                                     DBANK51P
                 INCLUDE CBANKD51                                        DBANK51P
            END-EXEC.                                                    DBANK51P
@@ -71,7 +97,7 @@
       ***************************************************************** DBANK51P
       * Initialize our output area                                    * DBANK51P
       ***************************************************************** DBANK51P
-           MOVE SPACES TO CD51-DATA.                                    DBANK51P
+           MOVE SPACES TO CD51O-DATA.                                   DBANK51P
            INITIALIZE WS-SQLCODE-DISP.                                  DBANK51P
                                                                         DBANK51P
       ***************************************************************** DBANK51P
@@ -106,6 +132,7 @@
       * Set up CURSORs so we can browse thru selected data            * DBANK51P
       ***************************************************************** DBANK51P
        OPEN-CURSOR.                                                     DBANK51P
+           PERFORM RUN-TIME.                                            DBANK51P
            EXEC SQL                                                     DBANK51P
                 DECLARE DETS_CSR CURSOR FOR                             DBANK51P
                 SELECT VPID,                                            DBANK51P
@@ -119,8 +146,12 @@
                        VDESC,                                           DBANK51P
                        VCURRBAL,                                        DBANK51P
                        VLASTSTMTDTE,                                    DBANK51P
-                       VLASTSTMTBAL                                     DBANK51P
+                       VLASTSTMTBAL,                                    DBANK51P
+                       VTEL,                                            DBANK51P
+                       VEMAIL,                                          DBANK51P
+                       VSENDEMAIL                                       DBANK51P
                 FROM VBNKDETS                                           DBANK51P
+                WHERE VPID > :CD51I-PID                                 DBANK51P
                 ORDER BY VPID
                 FOR FETCH ONLY                                          DBANK51P
            END-EXEC.                                                    DBANK51P
@@ -156,7 +187,10 @@
                      :VDESC,                                            DBANK51P
                      :VCURRBAL,                                         DBANK51P
                      :VLASTSTMTDTE,                                     DBANK51P
-                     :VLASTSTMTBAL                                      DBANK51P
+                     :VLASTSTMTBAL,                                     DBANK51P
+                     :VTEL,                                             DBANK51P
+                     :VEMAIL,                                           DBANK51P
+                     :VSENDEMAIL                                        DBANK51P
            END-EXEC.                                                    DBANK51P
            IF SQLCODE IS EQUAL TO ZERO                                  DBANK51P
               SET IO-REQUEST-STATUS-OK TO TRUE                          DBANK51P
@@ -172,6 +206,10 @@
               MOVE VCURRBAL TO CD51O-ACC-CURR-BAL                       DBANK51P
               MOVE VLASTSTMTDTE TO CD51O-ACC-LAST-STMT-DATE             DBANK51P
               MOVE VLASTSTMTBAL TO CD51O-ACC-LAST-STMT-BAL              DBANK51P
+              MOVE VTEL TO CD51O-TEL                                    DBANK51P
+              MOVE VEMAIL TO CD51O-EMAIL                                DBANK51P
+              MOVE VSENDEMAIL TO CD51O-SEND-EMAIL                       DBANK51P
+              PERFORM VALIDATE-ROW THRU VALIDATE-ROW-EXIT               DBANK51P
            END-IF.                                                      DBANK51P
            IF SQLCODE IS EQUAL TO +100                                  DBANK51P
               SET IO-REQUEST-STATUS-EOF TO TRUE                         DBANK51P
@@ -185,6 +223,99 @@
            EXIT.                                                        DBANK51P
                                                                         DBANK51P
       ***************************************************************** DBANK51P
+      * Check the row just fetched for data-quality problems that   *   DBANK51P
+      * should not be allowed to pass silently through to whatever  *   DBANK51P
+      * consumes this extract, flag the row and log each exception  *   DBANK51P
+      * found to the exception log separately                       *   DBANK51P
+      ***************************************************************** DBANK51P
+       VALIDATE-ROW.                                                    DBANK51P
+           SET CD51O-ROW-OK TO TRUE.                                    DBANK51P
+           MOVE SPACES TO WS-EXCEPTION-DESC.                            DBANK51P
+           IF CD51O-POST-CODE IS EQUAL TO SPACES                        DBANK51P
+              MOVE 'Blank postal code' TO WS-EXCEPTION-WORD             DBANK51P
+              PERFORM ADD-EXCEPTION-WORD THRU                           DBANK51P
+                      ADD-EXCEPTION-WORD-EXIT                           DBANK51P
+           END-IF.                                                      DBANK51P
+           IF CD51O-SEND-EMAIL IS EQUAL TO 'Y' AND                      DBANK51P
+              CD51O-EMAIL IS EQUAL TO SPACES                            DBANK51P
+              MOVE 'Missing email' TO WS-EXCEPTION-WORD                 DBANK51P
+              PERFORM ADD-EXCEPTION-WORD THRU                           DBANK51P
+                      ADD-EXCEPTION-WORD-EXIT                           DBANK51P
+           END-IF.                                                      DBANK51P
+           PERFORM CHECK-PHONE-FORMAT THRU                              DBANK51P
+                   CHECK-PHONE-FORMAT-EXIT.                             DBANK51P
+           IF PHONE-INVALID                                             DBANK51P
+              MOVE 'Malformed phone number' TO WS-EXCEPTION-WORD        DBANK51P
+              PERFORM ADD-EXCEPTION-WORD THRU                           DBANK51P
+                      ADD-EXCEPTION-WORD-EXIT                           DBANK51P
+           END-IF.                                                      DBANK51P
+           IF WS-EXCEPTION-DESC IS NOT EQUAL TO SPACES                  DBANK51P
+              SET CD51O-ROW-EXCEPTION TO TRUE                           DBANK51P
+              MOVE WS-EXCEPTION-DESC TO CD51O-EXCEPTION-DESC            DBANK51P
+              PERFORM LOG-EXCEPTION THRU LOG-EXCEPTION-EXIT             DBANK51P
+           END-IF.                                                      DBANK51P
+       VALIDATE-ROW-EXIT.                                               DBANK51P
+           EXIT.                                                        DBANK51P
+                                                                        DBANK51P
+      ***************************************************************** DBANK51P
+      * Append one more exception reason, semicolon-separated, to   *   DBANK51P
+      * the running description - same pattern as ADD-CHANGE-WORD   *   DBANK51P
+      * in DBANK57P                                                   * DBANK51P
+      ***************************************************************** DBANK51P
+       ADD-EXCEPTION-WORD.                                              DBANK51P
+           IF WS-EXCEPTION-DESC IS NOT EQUAL TO SPACES                  DBANK51P
+              MOVE WS-EXCEPTION-DESC TO WS-EXCEPTION-DESC-OLD           DBANK51P
+              STRING WS-EXCEPTION-DESC-OLD DELIMITED BY SPACE           DBANK51P
+                     '; ' DELIMITED BY SIZE                             DBANK51P
+                     WS-EXCEPTION-WORD DELIMITED BY SPACE               DBANK51P
+                     INTO WS-EXCEPTION-DESC                             DBANK51P
+              END-STRING                                                DBANK51P
+           ELSE                                                         DBANK51P
+              MOVE WS-EXCEPTION-WORD TO WS-EXCEPTION-DESC               DBANK51P
+           END-IF.                                                      DBANK51P
+       ADD-EXCEPTION-WORD-EXIT.                                         DBANK51P
+           EXIT.                                                        DBANK51P
+                                                                        DBANK51P
+      ***************************************************************** DBANK51P
+      * A phone number is obviously malformed if it holds anything  *   DBANK51P
+      * other than digits, spaces or the usual punctuation - a      *   DBANK51P
+      * blank number is not flagged, since not every customer has   *   DBANK51P
+      * given one                                                     * DBANK51P
+      ***************************************************************** DBANK51P
+       CHECK-PHONE-FORMAT.                                              DBANK51P
+           SET PHONE-VALID TO TRUE.                                     DBANK51P
+           IF CD51O-TEL IS NOT EQUAL TO SPACES                          DBANK51P
+              PERFORM VARYING WS-SUB2 FROM 1 BY 1                       DBANK51P
+                 UNTIL WS-SUB2 IS GREATER THAN 12 OR PHONE-INVALID      DBANK51P
+                 IF CD51O-TEL (WS-SUB2:1) IS NOT NUMERIC AND            DBANK51P
+                    CD51O-TEL (WS-SUB2:1) IS NOT EQUAL TO SPACE AND     DBANK51P
+                    CD51O-TEL (WS-SUB2:1) IS NOT EQUAL TO '-' AND       DBANK51P
+                    CD51O-TEL (WS-SUB2:1) IS NOT EQUAL TO '(' AND       DBANK51P
+                    CD51O-TEL (WS-SUB2:1) IS NOT EQUAL TO ')' AND       DBANK51P
+                    CD51O-TEL (WS-SUB2:1) IS NOT EQUAL TO '+'           DBANK51P
+                    SET PHONE-INVALID TO TRUE                           DBANK51P
+                 END-IF                                                 DBANK51P
+              END-PERFORM                                               DBANK51P
+           END-IF.                                                      DBANK51P
+       CHECK-PHONE-FORMAT-EXIT.                                         DBANK51P
+           EXIT.                                                        DBANK51P
+                                                                        DBANK51P
+      ***************************************************************** DBANK51P
+      * Log the flagged row to the exception log, the same log      *   DBANK51P
+      * DBANK16P already maintains for non-trivial screen errors,   *   DBANK51P
+      * so ops can see data-quality problems alongside everything   *   DBANK51P
+      * else they already watch for                                 *   DBANK51P
+      ***************************************************************** DBANK51P
+       LOG-EXCEPTION.                                                   DBANK51P
+           MOVE SPACES TO CD16-DATA.                                    DBANK51P
+           MOVE CD51O-PID TO CD16I-PERSON-PID.                          DBANK51P
+           MOVE WS-PROGRAM-ID TO CD16I-PROGRAM.                         DBANK51P
+           MOVE CD51O-EXCEPTION-DESC TO CD16I-MESSAGE.                  DBANK51P
+           CALL 'DBANK16P' USING WS-16-COMMAREA.                        DBANK51P
+       LOG-EXCEPTION-EXIT.                                              DBANK51P
+           EXIT.                                                        DBANK51P
+                                                                        DBANK51P
+      ***************************************************************** DBANK51P
       * Close the cursor                                              * DBANK51P
       ***************************************************************** DBANK51P
        CLOSE-CURSOR.                                                    DBANK51P
@@ -196,6 +327,20 @@
            ELSE                                                         DBANK51P
              SET IO-REQUEST-STATUS-ERROR TO TRUE                        DBANK51P
            END-IF.                                                      DBANK51P
+           PERFORM RUN-TIME.                                            DBANK51P
        CLOSE-CURSOR-EXIT.                                               DBANK51P
            EXIT.                                                        DBANK51P
                                                                         DBANK51P
+                                                                        DBANK51P
+      ******************************************************************DBANK51P
+      * Start/stop the run timer and log the elapsed run time for       DBANK51P
+      * this batch job                                                  DBANK51P
+      ******************************************************************DBANK51P
+       COPY CTIMERP.                                                    DBANK51P
+                                                                        DBANK51P
+      ******************************************************************DBANK51P
+      * Write a message to the job console log                          DBANK51P
+      ******************************************************************DBANK51P
+       DISPLAY-CONSOLE-MESSAGE.                                         DBANK51P
+           DISPLAY WS-CONSOLE-MESSAGE.                                  DBANK51P
+                                                                        DBANK51P
