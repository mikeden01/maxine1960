@@ -0,0 +1,24 @@
+000100***************************************************************** CBANKD14
+000200*                                                               * CBANKD14
+000300*  Copyright(C) 1998-2002 Micro Focus. All Rights Reserved.     * CBANKD14
+000400*                                                               * CBANKD14
+000500***************************************************************** CBANKD14
+000600                                                                  CBANKD14
+000700***************************************************************** CBANKD14
+000800* CBANKD14.CPY                                                 *  CBANKD14
+000900*---------------------------------------------------------------* CBANKD14
+001000* This area is used to pass data between a requesting program   * CBANKD14
+001100* and the I/O program (DBANK14P) which persists a caller's       * CBANKD14
+001200* chosen display preference (e.g. colour scheme) against their  * CBANKD14
+001300* BNKCUST record so that it is remembered on their next signon.  * CBANKD14
+001400***************************************************************** CBANKD14
+001500  05  CD14-DATA.                                                  CBANKD14
+001600    10  CD14I-DATA.                                               CBANKD14
+001700      15  CD14I-PERSON-PID                 PIC X(5).              CBANKD14
+001800      15  CD14I-COLOUR-PREF                PIC X(1).              CBANKD14
+001900    10  CD14O-DATA.                                               CBANKD14
+002000      15  CD14O-RESULT                     PIC X(1).              CBANKD14
+002100        88  CD14O-UPDATE-OK                VALUE '0'.             CBANKD14
+002200        88  CD14O-UPDATE-FAIL              VALUE '1'.             CBANKD14
+002300      15  CD14O-MSG                        PIC X(62).             CBANKD14
+002400                                                                  CBANKD14
