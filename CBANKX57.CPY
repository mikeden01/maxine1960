@@ -0,0 +1,21 @@
+000100***********************************************************************CBANKX57
+000200*                                                                     *CBANKX57
+000300*  Copyright(C) 1998-2002 Micro Focus. All Rights Reserved.     * CBANKX57
+000400*                                                                     *CBANKX57
+000500***********************************************************************CBANKX57
+000600                                                                  CBANKX57
+000700***********************************************************************CBANKX57
+000800* CBANKX57.CPY (CICS Version)                                   * CBANKX57
+000900*---------------------------------------------------------------------*CBANKX57
+001000* This copybook is used to provide an common means of calling   * CBANKX57
+001100* data access module DBANK57P so that the that module using     * CBANKX57
+001200* this copy book is insensitive to it environment.              * CBANKX57
+001300* There are different versions for CICS, IMS and INET.          * CBANKX57
+001400***********************************************************************CBANKX57
+001500* by default use CICS commands to call the module                 CBANKX57
+001600     EXEC CICS LINK PROGRAM('DBANK57P')                           CBANKX57
+001700                    COMMAREA(CD57-DATA)                           CBANKX57
+001800                    LENGTH(LENGTH OF CD57-DATA)                   CBANKX57
+001900     END-EXEC                                                     CBANKX57
+002000*    CALL 'DBANK57P' USING CD57-DATA                              CBANKX57
+002100                                                                  CBANKX57
