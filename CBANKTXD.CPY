@@ -24,7 +24,7 @@
 002400   05  TXN-T2-OLD REDEFINES TXN-DATA-OLD.                         CBANKTXD
 002500     15  TXN-T2-OLD-ADDR1                    PIC X(25).           CBANKTXD
 002600     15  TXN-T2-OLD-ADDR2                    PIC X(25).           CBANKTXD
-002700     15  TXN-T2-OLD-STATE                    PIC X(2).            CBANKTXD
+002700     15  TXN-T2-OLD-STATE                    PIC X(3).            CBANKTXD
 002800     15  TXN-T2-OLD-CNTRY                    PIC X(6).            CBANKTXD
 002900     15  TXN-T2-OLD-PSTCDE                   PIC X(6).            CBANKTXD
 003000     15  TXN-T2-OLD-TELNO                    PIC X(12).           CBANKTXD
@@ -35,11 +35,15 @@
 003500   05  TXN-T2-NEW REDEFINES TXN-DATA-NEW.                         CBANKTXD
 003600     15  TXN-T2-NEW-ADDR1                    PIC X(25).           CBANKTXD
 003700     15  TXN-T2-NEW-ADDR2                    PIC X(25).           CBANKTXD
-003800     15  TXN-T2-NEW-STATE                    PIC X(2).            CBANKTXD
+003800     15  TXN-T2-NEW-STATE                    PIC X(3).            CBANKTXD
 003900     15  TXN-T2-NEW-CNTRY                    PIC X(6).            CBANKTXD
 004000     15  TXN-T2-NEW-PSTCDE                   PIC X(6).            CBANKTXD
 004100     15  TXN-T2-NEW-TELNO                    PIC X(12).           CBANKTXD
 004200     15  TXN-T2-NEW-EMAIL                    PIC X(30).           CBANKTXD
 004300     15  TXN-T2-NEW-SEND-MAIL                PIC X(1).            CBANKTXD
 004400     15  TXN-T2-NEW-SEND-EMAIL               PIC X(1).            CBANKTXD
+004405*        Which user performed the change - usually the same       CBANKTXD
+004410*        person whose details these are (self-service), but       CBANKTXD
+004420*        may differ if a teller/admin makes the change instead    CBANKTXD
+004430     15  TXN-T2-NEW-CHANGED-BY               PIC X(5).            CBANKTXD
 004500                                                                  CBANKTXD
