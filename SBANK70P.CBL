@@ -0,0 +1,285 @@
+000100***************************************************************** SBANK70P
+000200*                                                               * SBANK70P
+000300*   Copyright (C) 1998-2002 Micro Focus. All Rights Reserved.   * SBANK70P
+000400*   This demonstration program is provided for use by users     * SBANK70P
+000500*   of Micro Focus products and may be used, modified and       * SBANK70P
+000600*   distributed as part of your application provided that       * SBANK70P
+000700*   you properly acknowledge the copyright of Micro Focus       * SBANK70P
+000800*   in this material.                                           * SBANK70P
+000900*                                                               * SBANK70P
+001000***************************************************************** SBANK70P
+001100                                                                  SBANK70P
+001200***************************************************************** SBANK70P
+001300* Program:     SBANK70P.CBL (CICS Version)                      * SBANK70P
+001400* Layer:       Screen handling                                  * SBANK70P
+001500* Function:    Loan payment calculator                          * SBANK70P
+001600***************************************************************** SBANK70P
+001700                                                                  SBANK70P
+001800 IDENTIFICATION DIVISION.                                         SBANK70P
+001900 PROGRAM-ID.                                                      SBANK70P
+002000     SBANK70P.                                                    SBANK70P
+002100 DATE-WRITTEN.                                                    SBANK70P
+002200     September 2002.                                              SBANK70P
+002300 DATE-COMPILED.                                                   SBANK70P
+002400     Today.                                                       SBANK70P
+002500                                                                  SBANK70P
+002600 ENVIRONMENT DIVISION.                                            SBANK70P
+002700                                                                  SBANK70P
+002800 DATA DIVISION.                                                   SBANK70P
+002900 WORKING-STORAGE SECTION.                                         SBANK70P
+003000 01  WS-MISC-STORAGE.                                             SBANK70P
+003100   05  WS-PROGRAM-ID                         PIC X(8)             SBANK70P
+003200       VALUE 'SBANK70P'.                                          SBANK70P
+003300   05  WS-TRAN-ID                            PIC X(4).            SBANK70P
+003400   05  WS-BUSINESS-LOGIC-PGM                 PIC X(8)             SBANK70P
+003500       VALUE SPACES.                                              SBANK70P
+003600   05  WS-DYNAMIC-PGM                        PIC X(8)             SBANK70P
+003700       VALUE 'UNKNOWN'.                                           SBANK70P
+003800   05  WS-SAVED-EIBCALEN                     PIC S9(4) COMP.      SBANK70P
+003900                                                                  SBANK70P
+004000 01  MAPAREA                                 PIC X(2048).         SBANK70P
+004100 COPY MBANK70.                                                    SBANK70P
+004200                                                                  SBANK70P
+004300 01  WS-TIME-DATE-WORK-AREA.                                      SBANK70P
+004400 COPY CDATED.                                                     SBANK70P
+004500                                                                  SBANK70P
+004600 01  WS-BANK-DATA-AREAS.                                          SBANK70P
+004700   05  WS-BANK-DATA.                                              SBANK70P
+004800 COPY CBANKDAT.                                                   SBANK70P
+004900   05  WS-BANK-EXT-DATA.                                          SBANK70P
+005000 COPY CBANKEXT.                                                   SBANK70P
+005100                                                                  SBANK70P
+005200 COPY CSCRNHDD.                                                   SBANK70P
+005300                                                                  SBANK70P
+005400 COPY DFHAID.                                                     SBANK70P
+005500                                                                  SBANK70P
+005600 COPY DFHBMSCA.                                                   SBANK70P
+005700                                                                  SBANK70P
+005800 COPY CABENDD.                                                    SBANK70P
+005900                                                                  SBANK70P
+006000 LINKAGE SECTION.                                                 SBANK70P
+006100 01  DFHCOMMAREA.                                                 SBANK70P
+006200   05  FILLER                                PIC X(7168).         SBANK70P
+006300                                                                  SBANK70P
+006400 PROCEDURE DIVISION.                                              SBANK70P
+006500***************************************************************** SBANK70P
+006600* Write entry to log to show we have been invoked               * SBANK70P
+006700***************************************************************** SBANK70P
+006800     COPY CTRACE.                                                 SBANK70P
+006900                                                                  SBANK70P
+007000***************************************************************** SBANK70P
+007100* Store our transaction-id                                      * SBANK70P
+007200***************************************************************** SBANK70P
+007300     MOVE EIBTRNID TO WS-TRAN-ID.                                 SBANK70P
+007400                                                                  SBANK70P
+007500***************************************************************** SBANK70P
+007600* Store passed data or abend if there wasn't any                * SBANK70P
+007700***************************************************************** SBANK70P
+007800     IF EIBCALEN IS EQUAL TO 0                                    SBANK70P
+007900        MOVE WS-PROGRAM-ID TO ABEND-CULPRIT                       SBANK70P
+008000        MOVE '0001' TO ABEND-CODE                                 SBANK70P
+008100        MOVE SPACES TO ABEND-REASON                               SBANK70P
+008200        COPY CABENDPO.                                            SBANK70P
+008300     ELSE                                                         SBANK70P
+008400        MOVE EIBCALEN TO WS-SAVED-EIBCALEN                        SBANK70P
+008500        MOVE LOW-VALUES TO WS-BANK-DATA                           SBANK70P
+008600        MOVE DFHCOMMAREA (1:EIBCALEN) TO WS-BANK-DATA (1:EIBCALEN)SBANK70P
+008700     END-IF.                                                      SBANK70P
+008800                                                                  SBANK70P
+008900***************************************************************** SBANK70P
+009000* This is the main process                                      * SBANK70P
+009100***************************************************************** SBANK70P
+009200                                                                  SBANK70P
+009300***************************************************************** SBANK70P
+009400* Determine what we have to do (read from or send to screen)    * SBANK70P
+009500***************************************************************** SBANK70P
+009600     MOVE LOW-VALUE TO MAPAREA.                                   SBANK70P
+009700     EVALUATE TRUE                                                SBANK70P
+009800       WHEN BANK-MAP-FUNCTION-GET                                 SBANK70P
+009900         PERFORM SCREEN70-READ THRU                               SBANK70P
+010000                 SCREEN70-READ-EXIT                               SBANK70P
+010100       WHEN BANK-MAP-FUNCTION-PUT                                 SBANK70P
+010200         PERFORM SCREEN70-BUILD-AND-SEND THRU                     SBANK70P
+010300                 SCREEN70-BUILD-AND-SEND-EXIT                     SBANK70P
+010400       WHEN OTHER                                                 SBANK70P
+010500         MOVE WS-PROGRAM-ID TO ABEND-CULPRIT                      SBANK70P
+010600         MOVE '0001' TO ABEND-CODE                                SBANK70P
+010700         MOVE SPACES TO ABEND-REASON                              SBANK70P
+010800         COPY CABENDPO.                                           SBANK70P
+010900     END-EVALUATE.                                                SBANK70P
+011000                                                                  SBANK70P
+011100* Call the appropriate routine to handle the business logic       SBANK70P
+011200     IF BANK-MAP-FUNCTION-GET                                     SBANK70P
+011300        EXEC CICS LINK PROGRAM(WS-BUSINESS-LOGIC-PGM)             SBANK70P
+011400                       COMMAREA(WS-BANK-DATA)                     SBANK70P
+011500                       LENGTH(LENGTH OF WS-BANK-DATA)             SBANK70P
+011600        END-EXEC                                                  SBANK70P
+011700     END-IF.                                                      SBANK70P
+011800                                                                  SBANK70P
+011900***************************************************************** SBANK70P
+012000* Now we have to have finished and can return to our invoker.   * SBANK70P
+012100***************************************************************** SBANK70P
+012200* Now return to CICS                                              SBANK70P
+012300     MOVE WS-BANK-DATA (1:WS-SAVED-EIBCALEN) TO                   SBANK70P
+012400          DFHCOMMAREA (1:WS-SAVED-EIBCALEN).                      SBANK70P
+012500     EXEC CICS                                                    SBANK70P
+012600          RETURN                                                  SBANK70P
+012700     END-EXEC.                                                    SBANK70P
+012800     GOBACK.                                                      SBANK70P
+012900                                                                  SBANK70P
+013000***************************************************************** SBANK70P
+013100* Screen processing for MBANK70                                 * SBANK70P
+013200*---------------------------------------------------------------* SBANK70P
+013300* Retrieve data from screen and format it                       * SBANK70P
+013400***************************************************************** SBANK70P
+013500 SCREEN70-READ.                                                   SBANK70P
+013600     MOVE 'BBANK70P' TO WS-BUSINESS-LOGIC-PGM.                    SBANK70P
+013700     IF BANK-AID-CLEAR                                            SBANK70P
+013800        SET BANK-AID-PFK03 TO TRUE                                SBANK70P
+013900        GO TO SCREEN70-READ-EXIT                                  SBANK70P
+014000     END-IF.                                                      SBANK70P
+014100     IF BANK-ENV-CICS                                             SBANK70P
+014200        GO TO SCREEN70-READ-CICS                                  SBANK70P
+014300     ELSE                                                         SBANK70P
+014400        GO TO SCREEN70-READ-INET                                  SBANK70P
+014500     END-IF.                                                      SBANK70P
+014600                                                                  SBANK70P
+014700 SCREEN70-READ-CICS.                                              SBANK70P
+014800     IF BANK-HELP-INACTIVE                                        SBANK70P
+014900        EXEC CICS RECEIVE MAP('BANK70A')                          SBANK70P
+015000                          MAPSET('MBANK70')                       SBANK70P
+015100        END-EXEC                                                  SBANK70P
+015200        MOVE AMTI IN BANK70AI TO BANK-SCR70-AMOUNT                SBANK70P
+015300        MOVE RATEI IN BANK70AI TO BANK-SCR70-RATE                 SBANK70P
+015400        MOVE TRMI IN BANK70AI TO BANK-SCR70-TERM                  SBANK70P
+015500     ELSE                                                         SBANK70P
+015600        EXEC CICS RECEIVE MAP('HELP70A')                          SBANK70P
+015700                          MAPSET('MBANK70')                       SBANK70P
+015800        END-EXEC                                                  SBANK70P
+015900        GO TO SCREEN70-READ-EXIT                                  SBANK70P
+016000     END-IF.                                                      SBANK70P
+016100                                                                  SBANK70P
+016200     GO TO SCREEN70-READ-EXIT.                                    SBANK70P
+016300                                                                  SBANK70P
+016400 SCREEN70-READ-INET.                                              SBANK70P
+016500     GO TO SCREEN70-READ-EXIT.                                    SBANK70P
+016600                                                                  SBANK70P
+016700 SCREEN70-READ-EXIT.                                              SBANK70P
+016800     EXIT.                                                        SBANK70P
+016900                                                                  SBANK70P
+017000***************************************************************** SBANK70P
+017100* Screen processing for SCREEN70 (BANK70/HELP70)                * SBANK70P
+017200*---------------------------------------------------------------* SBANK70P
+017300* Build the output screen and send it                           * SBANK70P
+017400***************************************************************** SBANK70P
+017500 SCREEN70-BUILD-AND-SEND.                                         SBANK70P
+017600* Clear map area, get date & time and move to the map             SBANK70P
+017700     MOVE LOW-VALUES TO BANK70AO.                                 SBANK70P
+017800     MOVE EIBTIME TO DD-TIME-INPUT-N.                             SBANK70P
+017900     MOVE EIBDATE TO DDI-DATA-YYDDD-YYDDD-N.                      SBANK70P
+018000     SET DDI-YYDDD TO TRUE.                                       SBANK70P
+018100     SET DDO-DD-MMM-YYYY TO TRUE.                                 SBANK70P
+018200     PERFORM CALL-DATECONV THRU                                   SBANK70P
+018300             CALL-DATECONV-EXIT.                                  SBANK70P
+018400* Ensure the last map fields are correct                          SBANK70P
+018500     IF BANK-HELP-ACTIVE                                          SBANK70P
+018600        MOVE 'MHELP70' TO BANK-LAST-MAPSET                        SBANK70P
+018700        MOVE 'HELP70A' TO BANK-LAST-MAP                           SBANK70P
+018800     ELSE                                                         SBANK70P
+018900        MOVE 'MBANK70' TO BANK-LAST-MAPSET                        SBANK70P
+019000        MOVE 'BANK70A' TO BANK-LAST-MAP                           SBANK70P
+019100     END-IF.                                                      SBANK70P
+019200     IF BANK-ENV-CICS                                             SBANK70P
+019300        GO TO SCREEN70-BUILD-AND-SEND-CICS                        SBANK70P
+019400     ELSE                                                         SBANK70P
+019500        GO TO SCREEN70-BUILD-AND-SEND-INET                        SBANK70P
+019600     END-IF.                                                      SBANK70P
+019700                                                                  SBANK70P
+019800 SCREEN70-BUILD-AND-SEND-CICS.                                    SBANK70P
+019900     IF BANK-LAST-MAP IS EQUAL TO 'BANK70A'                       SBANK70P
+020000        GO TO BANK70-BUILD-AND-SEND-CICS                          SBANK70P
+020100     END-IF.                                                      SBANK70P
+020200     IF BANK-LAST-MAP IS EQUAL TO 'HELP70A'                       SBANK70P
+020300        GO TO HELP70-BUILD-AND-SEND-CICS                          SBANK70P
+020400     END-IF.                                                      SBANK70P
+020500     MOVE WS-PROGRAM-ID TO ABEND-CULPRIT                          SBANK70P
+020600     MOVE '0003' TO ABEND-CODE                                    SBANK70P
+020700     MOVE SPACES TO ABEND-REASON                                  SBANK70P
+020800     COPY CABENDPO.                                               SBANK70P
+020900     GOBACK.                                                      SBANK70P
+021000                                                                  SBANK70P
+021100 BANK70-BUILD-AND-SEND-CICS.                                      SBANK70P
+021200     COPY CSCRNHP1 REPLACING ==<<SCRN>>== BY ==BANK70AO==.        SBANK70P
+021300     MOVE WS-TRAN-ID TO TRANO IN BANK70AO.                        SBANK70P
+021400     MOVE DD-TIME-OUTPUT TO TIMEO IN BANK70AO.                    SBANK70P
+021500     MOVE DDO-DATA TO DATEO IN BANK70AO.                          SBANK70P
+021600* Move in any error message                                       SBANK70P
+021700     MOVE BANK-ERROR-MSG TO ERRMSGO IN BANK70AO.                  SBANK70P
+021800* Move in screen specific fields                                  SBANK70P
+021900     MOVE BANK-SCR70-AMOUNT TO AMTO IN BANK70AO.                  SBANK70P
+022000     MOVE BANK-SCR70-RATE TO RATEO IN BANK70AO.                   SBANK70P
+022100     MOVE BANK-SCR70-TERM TO TRMO IN BANK70AO.                    SBANK70P
+022200     MOVE BANK-SCR70-PAYMENT TO PAYO IN BANK70AO.                 SBANK70P
+022300* Turn colour off if required                                     SBANK70P
+022400     IF COLOUR-OFF                                                SBANK70P
+022500        MOVE DFHGREEN TO TXT01C IN BANK70AO                       SBANK70P
+022600        MOVE DFHGREEN TO SCRNC IN BANK70AO                        SBANK70P
+022700        MOVE DFHGREEN TO HEAD1C IN BANK70AO                       SBANK70P
+022800        MOVE DFHGREEN TO DATEC IN BANK70AO                        SBANK70P
+022900        MOVE DFHGREEN TO TXT02C IN BANK70AO                       SBANK70P
+023000        MOVE DFHGREEN TO TRANC IN BANK70AO                        SBANK70P
+023100        MOVE DFHGREEN TO HEAD2C IN BANK70AO                       SBANK70P
+023200        MOVE DFHGREEN TO TIMEC IN BANK70AO                        SBANK70P
+023300        MOVE DFHGREEN TO AMTC IN BANK70AO                         SBANK70P
+023400        MOVE DFHGREEN TO RATEC IN BANK70AO                        SBANK70P
+023500        MOVE DFHGREEN TO TRMC IN BANK70AO                         SBANK70P
+023600        MOVE DFHGREEN TO PAYC IN BANK70AO                         SBANK70P
+023700        MOVE DFHGREEN TO ERRMSGC IN BANK70AO                      SBANK70P
+023800     END-IF.                                                      SBANK70P
+023900                                                                  SBANK70P
+024000     EXEC CICS SEND MAP('BANK70A')                                SBANK70P
+024100                    MAPSET('MBANK70')                             SBANK70P
+024200                    ERASE                                         SBANK70P
+024300                    FREEKB                                        SBANK70P
+024400     END-EXEC.                                                    SBANK70P
+024500     GO TO SCREEN70-BUILD-AND-SEND-EXIT.                          SBANK70P
+024600                                                                  SBANK70P
+024700 HELP70-BUILD-AND-SEND-CICS.                                      SBANK70P
+024800     COPY CSCRNHP2 REPLACING ==:OPTN:== BY ==BANK==               SBANK70P
+024900                             ==<<SCRN>>== BY ==HELP70AO==.        SBANK70P
+025000                                                                  SBANK70P
+025100     EXEC CICS SEND MAP('HELP70A')                                SBANK70P
+025200                    MAPSET('MBANK70')                             SBANK70P
+025300                    ERASE                                         SBANK70P
+025400                    FREEKB                                        SBANK70P
+025500     END-EXEC.                                                    SBANK70P
+025600     GO TO SCREEN70-BUILD-AND-SEND-EXIT.                          SBANK70P
+025700                                                                  SBANK70P
+025800 SCREEN70-BUILD-AND-SEND-INET.                                    SBANK70P
+025900     MOVE SPACES TO EXT-OP-DATA.                                  SBANK70P
+026000     MOVE WS-TRAN-ID TO EXT-OP-TRAN.                              SBANK70P
+026100     MOVE DDO-DATA TO EXT-OP-DATE.                                SBANK70P
+026200     MOVE DD-TIME-OUTPUT TO EXT-OP-TIME.                          SBANK70P
+026300     CALL 'SCUSTOMP' USING SCREEN-TITLES.                         SBANK70P
+026400     MOVE SCREEN-TITLE1 TO EXT-OP-HEAD1.                          SBANK70P
+026500     MOVE SCREEN-TITLE2 TO EXT-OP-HEAD2.                          SBANK70P
+026600* Move in screen name                                             SBANK70P
+026700     MOVE 'BANK70' TO EXT-OP-SCREEN.                              SBANK70P
+026800* Move in userid and any error message                            SBANK70P
+026900     MOVE BANK-ERROR-MSG TO EXT-OP-ERR-MSG.                       SBANK70P
+027000     MOVE BANK-USERID TO EXT-OP-USERID.                           SBANK70P
+027100     MOVE BANK-USERID-NAME TO EXT-OP-NAME.                        SBANK70P
+027200     GO TO SCREEN70-BUILD-AND-SEND-EXIT.                          SBANK70P
+027300                                                                  SBANK70P
+027400 SCREEN70-BUILD-AND-SEND-EXIT.                                    SBANK70P
+027500     EXIT.                                                        SBANK70P
+027600                                                                  SBANK70P
+027700***************************************************************** SBANK70P
+027800* Call common routine to perform date conversions               * SBANK70P
+027900***************************************************************** SBANK70P
+028000 CALL-DATECONV.                                                   SBANK70P
+028100     MOVE BANK-ENV TO DD-ENV.                                     SBANK70P
+028200     MOVE 'UDATECNV' TO WS-DYNAMIC-PGM.                           SBANK70P
+028300     CALL WS-DYNAMIC-PGM USING WS-TIME-DATE-WORK-AREA.            SBANK70P
+028400 CALL-DATECONV-EXIT.                                              SBANK70P
+028500     EXIT.                                                        SBANK70P
