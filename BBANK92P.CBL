@@ -0,0 +1,358 @@
+000100***************************************************************** BBANK92P
+000200*                                                               * BBANK92P
+000300*   Copyright (C) 1998-2002 Micro Focus. All Rights Reserved.   * BBANK92P
+000400*   This demonstration program is provided for use by users     * BBANK92P
+000500*   of Micro Focus products and may be used, modified and       * BBANK92P
+000600*   distributed as part of your application provided that       * BBANK92P
+000700*   you properly acknowledge the copyright of Micro Focus       * BBANK92P
+000800*   in this material.                                           * BBANK92P
+000900*                                                               * BBANK92P
+001000***************************************************************** BBANK92P
+001100                                                                  BBANK92P
+001200***************************************************************** BBANK92P
+001300* Program:     BBANK92P.CBL                                     * BBANK92P
+001400* Layer:       Business logic                                   * BBANK92P
+001500* Function:    Create or cancel a standing order (recurring     * BBANK92P
+001600*              transfer) for the signed on customer             * BBANK92P
+001700***************************************************************** BBANK92P
+001800                                                                  BBANK92P
+001900 IDENTIFICATION DIVISION.                                         BBANK92P
+002000 PROGRAM-ID.                                                      BBANK92P
+002100     BBANK92P.                                                    BBANK92P
+002200 DATE-WRITTEN.                                                    BBANK92P
+002300     August 2026.                                                 BBANK92P
+002400 DATE-COMPILED.                                                   BBANK92P
+002500     Today.                                                       BBANK92P
+002600                                                                  BBANK92P
+002700 ENVIRONMENT DIVISION.                                            BBANK92P
+002800                                                                  BBANK92P
+002900 DATA DIVISION.                                                   BBANK92P
+003000 WORKING-STORAGE SECTION.                                         BBANK92P
+003100 01  WS-MISC-STORAGE.                                             BBANK92P
+003200   05  WS-PROGRAM-ID                         PIC X(8)             BBANK92P
+003300       VALUE 'BBANK92P'.                                          BBANK92P
+003400   05  WS-INPUT-FLAG                         PIC X(1).            BBANK92P
+003500     88  INPUT-OK                            VALUE '0'.           BBANK92P
+003600     88  INPUT-ERROR                         VALUE '1'.           BBANK92P
+003700   05  WS-RETURN-FLAG                        PIC X(1).            BBANK92P
+003800     88  WS-RETURN-FLAG-OFF                  VALUE LOW-VALUES.    BBANK92P
+003900     88  WS-RETURN-FLAG-ON                   VALUE '1'.           BBANK92P
+004000   05  WS-RETURN-MSG                         PIC X(75).           BBANK92P
+004100     88  WS-RETURN-MSG-OFF                   VALUE SPACES.        BBANK92P
+004200   05  WS-PFK-FLAG                           PIC X(1).            BBANK92P
+004300     88  PFK-VALID                           VALUE '0'.           BBANK92P
+004400     88  PFK-INVALID                         VALUE '1'.           BBANK92P
+004401   05  WS-IDLE-FLAG                        PIC X(1).              BBANK92P
+004402     88  SESSION-NOT-TIMED-OUT             VALUE '0'.             BBANK92P
+004403     88  WS-SESSION-TIMED-OUT              VALUE '1'.             BBANK92P
+004500   05  WS-ERROR-MSG                          PIC X(75).           BBANK92P
+004600   05  WS-AMOUNT-WORK                        PIC X(13).           BBANK92P
+004700   05  WS-AMOUNT-WORK-N REDEFINES WS-AMOUNT-WORK                   BBANK92P
+004800                                          PIC S9(7)V99.            BBANK92P
+004900                                                                  BBANK92P
+005000 01  WS-BANK-DATA.                                                BBANK92P
+005100 COPY CBANKDAT.                                                   BBANK92P
+005102 COPY CTIMERD.                                                    BBANK92P
+005200 01  WS-EXCEPTION-DATA.                                           BBANK92P
+005300 COPY CBANKD16.                                                   BBANK92P
+005400                                                                  BBANK92P
+005500 01  WS-HELP-DATA.                                                BBANK92P
+005600 COPY CHELPD01.                                                   BBANK92P
+005700                                                                  BBANK92P
+005800 01  WS-STANDING-ORDER-DATA.                                      BBANK92P
+005900 COPY CBANKD12.                                                   BBANK92P
+006000                                                                  BBANK92P
+006100 COPY CABENDD.                                                    BBANK92P
+006200                                                                  BBANK92P
+006300 LINKAGE SECTION.                                                 BBANK92P
+006400 01  DFHCOMMAREA.                                                 BBANK92P
+006500   05  LK-COMMAREA                           PIC X(6407).         BBANK92P
+006600                                                                  BBANK92P
+006700 COPY CENTRY.                                                     BBANK92P
+006800***************************************************************** BBANK92P
+006900* Make ourselves re-entrant                                     * BBANK92P
+007000***************************************************************** BBANK92P
+007100     MOVE SPACES TO WS-ERROR-MSG.                                 BBANK92P
+007200                                                                  BBANK92P
+007300***************************************************************** BBANK92P
+007400* Move the passed area to our area                              * BBANK92P
+007500***************************************************************** BBANK92P
+007600     MOVE DFHCOMMAREA (1:LENGTH OF WS-BANK-DATA) TO WS-BANK-DATA. BBANK92P
+007700                                                                  BBANK92P
+007800***************************************************************** BBANK92P
+007900* Ensure error message is cleared                               * BBANK92P
+008000***************************************************************** BBANK92P
+008100     MOVE SPACES TO BANK-ERROR-MSG.                               BBANK92P
+008200                                                                  BBANK92P
+008300***************************************************************** BBANK92P
+008400* This is the main process                                      * BBANK92P
+008500***************************************************************** BBANK92P
+008600                                                                  BBANK92P
+008700***************************************************************** BBANK92P
+008800* Save the passed return flag and then turn it off              * BBANK92P
+008900***************************************************************** BBANK92P
+009000     MOVE BANK-RETURN-FLAG TO WS-RETURN-FLAG.                     BBANK92P
+009100     SET BANK-RETURN-FLAG-OFF TO TRUE.                            BBANK92P
+009101                                                                  BBANK92P
+009102***************************************************************** BBANK92P
+009103* Force a logoff if the session has been idle too long      *     BBANK92P
+009104***************************************************************** BBANK92P
+009105     SET SESSION-NOT-TIMED-OUT TO TRUE.                           BBANK92P
+009106     PERFORM CHECK-IDLE-TIMEOUT THRU                              BBANK92P
+009107             CHECK-IDLE-TIMEOUT-EXIT.                             BBANK92P
+009108     IF WS-SESSION-TIMED-OUT                                      BBANK92P
+009109        MOVE 'BBANK92P' TO BANK-LAST-PROG                         BBANK92P
+009110        MOVE 'BBANK99P' TO BANK-NEXT-PROG                         BBANK92P
+009111        MOVE 'MBANK99' TO BANK-NEXT-MAPSET                        BBANK92P
+009112        MOVE 'BANK99A' TO BANK-NEXT-MAP                           BBANK92P
+009113        MOVE 'Session timed out due to inactivity' TO             BBANK92P
+009114             BANK-ERROR-MSG                                       BBANK92P
+009115        SET BANK-AID-ENTER TO TRUE                                BBANK92P
+009116        GO TO COMMON-RETURN                                       BBANK92P
+009117     END-IF.                                                      BBANK92P
+009200                                                                  BBANK92P
+009300***************************************************************** BBANK92P
+009400* Check the AID to see if its valid at this point               * BBANK92P
+009500***************************************************************** BBANK92P
+009600     SET PFK-INVALID TO TRUE.                                     BBANK92P
+009700     IF BANK-AID-ENTER OR                                         BBANK92P
+009800        BANK-AID-PFK03 OR                                         BBANK92P
+009900        BANK-AID-PFK04 OR                                         BBANK92P
+010000        BANK-AID-PFK05                                            BBANK92P
+010100        SET PFK-VALID TO TRUE                                     BBANK92P
+010200     END-IF.                                                      BBANK92P
+010300     IF BANK-AID-PFK01 AND                                        BBANK92P
+010400        BANK-HELP-INACTIVE                                        BBANK92P
+010500        SET BANK-HELP-ACTIVE TO TRUE                              BBANK92P
+010600        SET PFK-VALID TO TRUE                                     BBANK92P
+010700     END-IF.                                                      BBANK92P
+010800     IF PFK-INVALID                                                BBANK92P
+010900        SET BANK-AID-ENTER TO TRUE                                BBANK92P
+011000     END-IF.                                                      BBANK92P
+011100                                                                  BBANK92P
+011200***************************************************************** BBANK92P
+011300* Check the AID to see if we have to quit                       * BBANK92P
+011400***************************************************************** BBANK92P
+011500     IF BANK-AID-PFK03                                            BBANK92P
+011600        MOVE 'BBANK92P' TO BANK-LAST-PROG                         BBANK92P
+011700        MOVE 'BBANK99P' TO BANK-NEXT-PROG                         BBANK92P
+011800        MOVE 'MBANK99' TO BANK-NEXT-MAPSET                        BBANK92P
+011900        MOVE 'BANK99A' TO BANK-NEXT-MAP                           BBANK92P
+012000        GO TO COMMON-RETURN                                       BBANK92P
+012100     END-IF.                                                      BBANK92P
+012200                                                                  BBANK92P
+012300***************************************************************** BBANK92P
+012400* Check the to see if user needs or has been using help         * BBANK92P
+012500***************************************************************** BBANK92P
+012600     IF BANK-HELP-ACTIVE                                          BBANK92P
+012700        IF BANK-AID-PFK04                                         BBANK92P
+012800           SET BANK-HELP-INACTIVE TO TRUE                         BBANK92P
+012900           MOVE 00 TO BANK-HELP-SCREEN                            BBANK92P
+013000           MOVE 'BBANK92P' TO BANK-LAST-PROG                      BBANK92P
+013100           MOVE 'BBANK92P' TO BANK-NEXT-PROG                      BBANK92P
+013200           MOVE 'MBANK92' TO BANK-LAST-MAPSET                     BBANK92P
+013300           MOVE 'HELP92A' TO BANK-LAST-MAP                        BBANK92P
+013400           MOVE 'MBANK92' TO BANK-NEXT-MAPSET                     BBANK92P
+013500           MOVE 'BANK92A' TO BANK-NEXT-MAP                        BBANK92P
+013600           GO TO COMMON-RETURN                                    BBANK92P
+013700        ELSE                                                      BBANK92P
+013800           MOVE 01 TO BANK-HELP-SCREEN                            BBANK92P
+013900           MOVE 'BBANK92P' TO BANK-LAST-PROG                      BBANK92P
+014000           MOVE 'BBANK92P' TO BANK-NEXT-PROG                      BBANK92P
+014100           MOVE 'MBANK92' TO BANK-LAST-MAPSET                     BBANK92P
+014200           MOVE 'BANK92A' TO BANK-LAST-MAP                        BBANK92P
+014300           MOVE 'MBANK92' TO BANK-NEXT-MAPSET                     BBANK92P
+014400           MOVE 'HELP92A' TO BANK-NEXT-MAP                        BBANK92P
+014500           MOVE 'BANK92' TO HELP01I-SCRN                          BBANK92P
+014600           COPY CHELPX01.                                         BBANK92P
+014700           MOVE HELP01O-DATA TO BANK-HELP-DATA                    BBANK92P
+014800           GO TO COMMON-RETURN                                    BBANK92P
+014900     END-IF.                                                      BBANK92P
+015000                                                                  BBANK92P
+015100***************************************************************** BBANK92P
+015200* Check the AID to see if we have to return to previous screen  * BBANK92P
+015300***************************************************************** BBANK92P
+015400     IF BANK-AID-PFK04                                            BBANK92P
+015500        MOVE 'BBANK92P' TO BANK-LAST-PROG                         BBANK92P
+015600        MOVE 'BBANK20P' TO BANK-NEXT-PROG                         BBANK92P
+015700        MOVE 'MBANK20' TO BANK-NEXT-MAPSET                        BBANK92P
+015800        MOVE 'BANK20A' TO BANK-NEXT-MAP                           BBANK92P
+015900        SET BANK-AID-ENTER TO TRUE                                BBANK92P
+016000        GO TO COMMON-RETURN                                       BBANK92P
+016100     END-IF.                                                      BBANK92P
+016200                                                                  BBANK92P
+016300* Check the AID to see if a cancel of the displayed order is wanted BBANK92P
+016400     IF BANK-AID-PFK05                                            BBANK92P
+016500        PERFORM PROCESS-CANCEL-ORDER THRU                         BBANK92P
+016600                PROCESS-CANCEL-ORDER-EXIT                         BBANK92P
+016700        MOVE WS-ERROR-MSG TO BANK-SCR92-ERRMSG                    BBANK92P
+016800        MOVE 'BBANK92P' TO BANK-LAST-PROG                         BBANK92P
+016900        MOVE 'BBANK92P' TO BANK-NEXT-PROG                         BBANK92P
+017000        MOVE 'MBANK92' TO BANK-LAST-MAPSET                        BBANK92P
+017100        MOVE 'BANK92A' TO BANK-LAST-MAP                           BBANK92P
+017200        MOVE 'MBANK92' TO BANK-NEXT-MAPSET                        BBANK92P
+017300        MOVE 'BANK92A' TO BANK-NEXT-MAP                           BBANK92P
+017400        GO TO COMMON-RETURN                                       BBANK92P
+017500     END-IF.                                                      BBANK92P
+017600                                                                  BBANK92P
+017700* Check if we have set the screen up before or is this 1st time   BBANK92P
+017800     IF BANK-LAST-MAPSET IS NOT EQUAL TO 'MBANK92'                BBANK92P
+017900        MOVE WS-RETURN-MSG TO BANK-ERROR-MSG                      BBANK92P
+018000        MOVE 'BBANK92P' TO BANK-LAST-PROG                         BBANK92P
+018100        MOVE 'BBANK92P' TO BANK-NEXT-PROG                         BBANK92P
+018200        MOVE 'MBANK92' TO BANK-LAST-MAPSET                        BBANK92P
+018300        MOVE 'BANK92A' TO BANK-LAST-MAP                           BBANK92P
+018400        MOVE 'MBANK92' TO BANK-NEXT-MAPSET                        BBANK92P
+018500        MOVE 'BANK92A' TO BANK-NEXT-MAP                           BBANK92P
+018600        PERFORM POPULATE-SCREEN-DATA THRU                         BBANK92P
+018700                POPULATE-SCREEN-DATA-EXIT                         BBANK92P
+018800        MOVE SPACES TO BANK-SCR92-ERRMSG                          BBANK92P
+018900        GO TO COMMON-RETURN                                       BBANK92P
+019000     END-IF.                                                      BBANK92P
+019100                                                                  BBANK92P
+019200* A new standing order has been keyed - validate it and create it BBANK92P
+019300     PERFORM VALIDATE-DATA THRU                                   BBANK92P
+019400             VALIDATE-DATA-EXIT.                                  BBANK92P
+019500                                                                  BBANK92P
+019600     IF INPUT-ERROR                                               BBANK92P
+019700        MOVE WS-ERROR-MSG TO BANK-SCR92-ERRMSG                    BBANK92P
+019800     ELSE                                                         BBANK92P
+019900        PERFORM PROCESS-CREATE-ORDER THRU                         BBANK92P
+020000                PROCESS-CREATE-ORDER-EXIT                         BBANK92P
+020100        MOVE WS-ERROR-MSG TO BANK-SCR92-ERRMSG                    BBANK92P
+020200     END-IF.                                                      BBANK92P
+020300                                                                  BBANK92P
+020400     PERFORM POPULATE-SCREEN-DATA THRU                            BBANK92P
+020500             POPULATE-SCREEN-DATA-EXIT.                           BBANK92P
+020600                                                                  BBANK92P
+020700     MOVE 'BBANK92P' TO BANK-LAST-PROG.                           BBANK92P
+020800     MOVE 'BBANK92P' TO BANK-NEXT-PROG.                           BBANK92P
+020900     MOVE 'MBANK92' TO BANK-LAST-MAPSET.                          BBANK92P
+021000     MOVE 'BANK92A' TO BANK-LAST-MAP.                             BBANK92P
+021100     MOVE 'MBANK92' TO BANK-NEXT-MAPSET.                          BBANK92P
+021200     MOVE 'BANK92A' TO BANK-NEXT-MAP.                             BBANK92P
+021300     GO TO COMMON-RETURN.                                         BBANK92P
+021400                                                                  BBANK92P
+021500***************************************************************** BBANK92P
+021600* If we get this far then we have an error in our logic as we   * BBANK92P
+021700* don't know where to go next.                                  * BBANK92P
+021800***************************************************************** BBANK92P
+021900     IF NOT BANK-ENV-CICS                                         BBANK92P
+022000        MOVE WS-PROGRAM-ID TO ABEND-CULPRIT                       BBANK92P
+022100        MOVE '0001' TO ABEND-CODE                                 BBANK92P
+022200        MOVE SPACES TO ABEND-REASON                               BBANK92P
+022300        COPY CABENDPO.                                            BBANK92P
+022400     END-IF.                                                      BBANK92P
+022500     GOBACK.                                                      BBANK92P
+022600                                                                  BBANK92P
+022700 COMMON-RETURN.                                                   BBANK92P
+022800     IF BANK-ERROR-MSG NOT EQUAL TO SPACES                        BBANK92P
+022900        MOVE SPACES TO CD16-DATA                                  BBANK92P
+023000        MOVE BANK-USERID TO CD16I-PERSON-PID                      BBANK92P
+023100        MOVE WS-PROGRAM-ID TO CD16I-PROGRAM                       BBANK92P
+023200        MOVE BANK-ERROR-MSG TO CD16I-MESSAGE                      BBANK92P
+023300     COPY CBANKX16.                                               BBANK92P
+023400     END-IF.                                                      BBANK92P
+023500     MOVE WS-BANK-DATA TO DFHCOMMAREA (1:LENGTH OF WS-BANK-DATA). BBANK92P
+023600 COPY CRETURN.                                                    BBANK92P
+023700                                                                  BBANK92P
+023800***************************************************************** BBANK92P
+023900* Validate the requested accounts, amount and frequency         * BBANK92P
+024000***************************************************************** BBANK92P
+024100 VALIDATE-DATA.                                                   BBANK92P
+024200     SET INPUT-OK TO TRUE.                                        BBANK92P
+024300     IF GUEST                                                     BBANK92P
+024400        MOVE 'Guest users cannot set up standing orders'          BBANK92P
+024500          TO WS-ERROR-MSG                                         BBANK92P
+024600        GO TO VALIDATE-DATA-ERROR                                 BBANK92P
+024700     END-IF.                                                      BBANK92P
+024800     IF BANK-SCR92-FROM-ACC IS EQUAL TO LOW-VALUES OR              BBANK92P
+024900                                     EQUAL TO SPACES               BBANK92P
+025000        MOVE 'Enter the account to pay from' TO WS-ERROR-MSG       BBANK92P
+025100        GO TO VALIDATE-DATA-ERROR                                 BBANK92P
+025200     END-IF.                                                      BBANK92P
+025300                                                                  BBANK92P
+025400     IF BANK-SCR92-TO-ACC IS EQUAL TO LOW-VALUES OR                BBANK92P
+025500                                   EQUAL TO SPACES                 BBANK92P
+025600        MOVE 'Enter the account to pay to' TO WS-ERROR-MSG         BBANK92P
+025700        GO TO VALIDATE-DATA-ERROR                                 BBANK92P
+025800     END-IF.                                                      BBANK92P
+025900                                                                  BBANK92P
+026000     IF BANK-SCR92-FROM-ACC IS EQUAL TO BANK-SCR92-TO-ACC          BBANK92P
+026100        MOVE 'The from and to accounts must be different'         BBANK92P
+026200          TO WS-ERROR-MSG                                         BBANK92P
+026300        GO TO VALIDATE-DATA-ERROR                                 BBANK92P
+026400     END-IF.                                                      BBANK92P
+026500                                                                  BBANK92P
+026600     MOVE BANK-SCR92-AMOUNT TO WS-AMOUNT-WORK.                     BBANK92P
+026700     IF WS-AMOUNT-WORK IS NOT NUMERIC                             BBANK92P
+026800        MOVE 'Enter a valid amount' TO WS-ERROR-MSG                BBANK92P
+026900        GO TO VALIDATE-DATA-ERROR                                 BBANK92P
+027000     END-IF.                                                      BBANK92P
+027100     IF WS-AMOUNT-WORK-N IS NOT GREATER THAN ZERO                  BBANK92P
+027200        MOVE 'Amount must be greater than zero' TO WS-ERROR-MSG    BBANK92P
+027300        GO TO VALIDATE-DATA-ERROR                                 BBANK92P
+027400     END-IF.                                                      BBANK92P
+027500                                                                  BBANK92P
+027600     IF BANK-SCR92-FREQ IS NOT EQUAL TO 'W' AND                    BBANK92P
+027700        BANK-SCR92-FREQ IS NOT EQUAL TO 'M' AND                    BBANK92P
+027800        BANK-SCR92-FREQ IS NOT EQUAL TO 'Q'                        BBANK92P
+027900        MOVE 'Frequency must be W, M or Q' TO WS-ERROR-MSG         BBANK92P
+028000        GO TO VALIDATE-DATA-ERROR                                 BBANK92P
+028100     END-IF.                                                      BBANK92P
+028200     GO TO VALIDATE-DATA-EXIT.                                    BBANK92P
+028300                                                                  BBANK92P
+028400 VALIDATE-DATA-ERROR.                                             BBANK92P
+028500     SET INPUT-ERROR TO TRUE.                                     BBANK92P
+028600 VALIDATE-DATA-EXIT.                                              BBANK92P
+028700     EXIT.                                                        BBANK92P
+028800                                                                  BBANK92P
+028900***************************************************************** BBANK92P
+029000* Drive DBANK12P to create the new standing order               * BBANK92P
+029100***************************************************************** BBANK92P
+029200 PROCESS-CREATE-ORDER.                                            BBANK92P
+029300     MOVE SPACES TO CD12-DATA.                                    BBANK92P
+029400     SET CD12I-CREATE TO TRUE.                                     BBANK92P
+029500     MOVE BANK-USERID TO CD12I-PERSON-PID.                        BBANK92P
+029600     MOVE BANK-SCR92-FROM-ACC TO CD12I-FROM-ACC.                  BBANK92P
+029700     MOVE BANK-SCR92-TO-ACC TO CD12I-TO-ACC.                      BBANK92P
+029800     MOVE WS-AMOUNT-WORK-N TO CD12I-AMOUNT.                       BBANK92P
+029900     MOVE BANK-SCR92-FREQ TO CD12I-FREQ.                          BBANK92P
+030000 COPY CBANKX12.                                                   BBANK92P
+030100                                                                  BBANK92P
+030200     MOVE CD12O-MSG TO WS-ERROR-MSG.                               BBANK92P
+030300     IF CD12O-UPDATE-OK                                            BBANK92P
+030400        MOVE CD12O-SEQ TO BANK-SCR92-SEQ                          BBANK92P
+030500     END-IF.                                                      BBANK92P
+030600 PROCESS-CREATE-ORDER-EXIT.                                       BBANK92P
+030700     EXIT.                                                        BBANK92P
+030800                                                                  BBANK92P
+030900***************************************************************** BBANK92P
+031000* Drive DBANK12P to cancel the standing order shown on screen    * BBANK92P
+031100***************************************************************** BBANK92P
+031200 PROCESS-CANCEL-ORDER.                                            BBANK92P
+031300     MOVE SPACES TO CD12-DATA.                                    BBANK92P
+031400     SET CD12I-CANCEL TO TRUE.                                     BBANK92P
+031500     MOVE BANK-USERID TO CD12I-PERSON-PID.                        BBANK92P
+031600     MOVE BANK-SCR92-SEQ TO CD12I-SEQ.                            BBANK92P
+031700 COPY CBANKX12.                                                   BBANK92P
+031800                                                                  BBANK92P
+031900     MOVE CD12O-MSG TO WS-ERROR-MSG.                               BBANK92P
+032000 PROCESS-CANCEL-ORDER-EXIT.                                       BBANK92P
+032100     EXIT.                                                        BBANK92P
+032200                                                                  BBANK92P
+032300***************************************************************** BBANK92P
+032400* Clear the input fields ready for the next order request       * BBANK92P
+032500***************************************************************** BBANK92P
+032600 POPULATE-SCREEN-DATA.                                            BBANK92P
+032700     MOVE LOW-VALUES TO BANK-SCR92-FROM-ACC.                      BBANK92P
+032800     MOVE LOW-VALUES TO BANK-SCR92-TO-ACC.                        BBANK92P
+032900     MOVE LOW-VALUES TO BANK-SCR92-AMOUNT.                        BBANK92P
+033000     MOVE LOW-VALUES TO BANK-SCR92-FREQ.                          BBANK92P
+033100 POPULATE-SCREEN-DATA-EXIT.                                       BBANK92P
+033200     EXIT.                                                        BBANK92P
+033300                                                                  BBANK92P
+033400***************************************************************** BBANK92P
+033500* Check for an idle session timeout                           *   BBANK92P
+033600***************************************************************** BBANK92P
+033700 COPY CIDLECHK.                                                   BBANK92P
