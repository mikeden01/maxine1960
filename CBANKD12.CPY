@@ -0,0 +1,34 @@
+000100***************************************************************** CBANKD12
+000200*                                                               * CBANKD12
+000300*  Copyright(C) 1998-2002 Micro Focus. All Rights Reserved.     * CBANKD12
+000400*                                                               * CBANKD12
+000500***************************************************************** CBANKD12
+000600                                                                  CBANKD12
+000700***************************************************************** CBANKD12
+000800* CBANKD12.CPY                                                  * CBANKD12
+000900*---------------------------------------------------------------* CBANKD12
+001000* This area is used to pass data between a requesting program   * CBANKD12
+001100* and the I/O program (DBANK12P) which creates or cancels a     * CBANKD12
+001200* standing order (recurring transfer)                          * CBANKD12
+001300***************************************************************** CBANKD12
+001400   05  CD12-DATA.                                                 CBANKD12
+001500     10  CD12I-DATA.                                              CBANKD12
+001600       15  CD12I-ACTION                      PIC X(1).            CBANKD12
+001700         88  CD12I-CREATE                    VALUE 'C'.           CBANKD12
+001800         88  CD12I-CANCEL                    VALUE 'X'.           CBANKD12
+001900       15  CD12I-PERSON-PID                  PIC X(5).            CBANKD12
+002000       15  CD12I-SEQ                         PIC X(3).            CBANKD12
+002100       15  CD12I-FROM-ACC                    PIC X(9).            CBANKD12
+002200       15  CD12I-TO-ACC                      PIC X(9).            CBANKD12
+002300       15  CD12I-AMOUNT                      PIC S9(7)V99 COMP-3. CBANKD12
+002400       15  CD12I-FREQ                        PIC X(1).            CBANKD12
+002500         88  CD12I-WEEKLY                    VALUE 'W'.           CBANKD12
+002600         88  CD12I-MONTHLY                   VALUE 'M'.           CBANKD12
+002700         88  CD12I-QUARTERLY                 VALUE 'Q'.           CBANKD12
+002800     10  CD12O-DATA.                                              CBANKD12
+002900       15  CD12O-SEQ                         PIC X(3).            CBANKD12
+003000       15  CD12O-RESULT                      PIC X(1).            CBANKD12
+003100         88  CD12O-UPDATE-OK                 VALUE '0'.           CBANKD12
+003200         88  CD12O-UPDATE-FAIL               VALUE '1'.           CBANKD12
+003300       15  CD12O-MSG                         PIC X(62).           CBANKD12
+003400                                                                  CBANKD12
