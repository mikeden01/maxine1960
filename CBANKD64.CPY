@@ -0,0 +1,30 @@
+000100***************************************************************** CBANKD64
+000200*                                                               * CBANKD64
+000300*  Copyright(C) 1998-2002 Micro Focus. All Rights Reserved.     * CBANKD64
+000400*                                                               * CBANKD64
+000500***************************************************************** CBANKD64
+000600                                                                  CBANKD64
+000700***************************************************************** CBANKD64
+000800* CBANKD64.CPY                                                  * CBANKD64
+000900*---------------------------------------------------------------* CBANKD64
+001000* This area is used to drive and report back on a run of the    * CBANKD64
+001100* consolidated household statement job (DBANK64P), which walks   * CBANKD64
+001200* mail-preferring customers in mailing-address order and, where  * CBANKD64
+001300* two or more customers share the same BCS_ADDR1/BCS_ADDR2/       * CBANKD64
+001400* BCS_POST_CODE, dispatches a single household mailing instead   * CBANKD64
+001500* of one per customer.                                           * CBANKD64
+001600***************************************************************** CBANKD64
+001700   05  CD64-DATA.                                                 CBANKD64
+001800     10  CD64I-DATA.                                              CBANKD64
+001900       15  CD64I-FILLER                      PIC X(1).            CBANKD64
+002000     10  CD64O-DATA.                                              CBANKD64
+002100       15  CD64O-RESULT                      PIC X(1).            CBANKD64
+002200         88  CD64O-RUN-OK                     VALUE '0'.          CBANKD64
+002300         88  CD64O-RUN-FAIL                   VALUE '1'.          CBANKD64
+002400       15  CD64O-CUSTOMERS-SCANNED           PIC 9(7).            CBANKD64
+002500       15  CD64O-HOUSEHOLDS-FOUND            PIC 9(7).            CBANKD64
+002600       15  CD64O-HOUSEHOLD-MAILINGS-SENT     PIC 9(7).            CBANKD64
+002700       15  CD64O-INDIVIDUAL-MAILINGS-SENT    PIC 9(7).            CBANKD64
+002800       15  CD64O-MAILINGS-SUPPRESSED         PIC 9(7).            CBANKD64
+002900       15  CD64O-ALERTS-FAILED               PIC 9(7).            CBANKD64
+003000       15  CD64O-MSG                         PIC X(62).           CBANKD64
