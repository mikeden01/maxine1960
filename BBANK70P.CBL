@@ -0,0 +1,397 @@
+000100***************************************************************** BBANK70P
+000200*                                                               * BBANK70P
+000300*   Copyright (C) 1998-2002 Micro Focus. All Rights Reserved.   * BBANK70P
+000400*   This demonstration program is provided for use by users     * BBANK70P
+000500*   of Micro Focus products and may be used, modified and       * BBANK70P
+000600*   distributed as part of your application provided that       * BBANK70P
+000700*   you properly acknowledge the copyright of Micro Focus       * BBANK70P
+000800*   in this material.                                           * BBANK70P
+000900*                                                               * BBANK70P
+001000***************************************************************** BBANK70P
+001100                                                                  BBANK70P
+001200***************************************************************** BBANK70P
+001300* Program:     BBANK70P.CBL                                     * BBANK70P
+001400* Layer:       Business logic                                   * BBANK70P
+001500* Function:    Loan payment calculator                          * BBANK70P
+001600***************************************************************** BBANK70P
+001700                                                                  BBANK70P
+001800 IDENTIFICATION DIVISION.                                         BBANK70P
+001900 PROGRAM-ID.                                                      BBANK70P
+002000     BBANK70P.                                                    BBANK70P
+002100 DATE-WRITTEN.                                                    BBANK70P
+002200     September 2002.                                              BBANK70P
+002300 DATE-COMPILED.                                                   BBANK70P
+002400     Today.                                                       BBANK70P
+002500                                                                  BBANK70P
+002600 ENVIRONMENT DIVISION.                                            BBANK70P
+002700                                                                  BBANK70P
+002800 DATA DIVISION.                                                   BBANK70P
+002900 WORKING-STORAGE SECTION.                                         BBANK70P
+003000 01  WS-MISC-STORAGE.                                             BBANK70P
+003100   05  WS-PROGRAM-ID                         PIC X(8)             BBANK70P
+003200       VALUE 'BBANK70P'.                                          BBANK70P
+003300   05  WS-INPUT-FLAG                         PIC X(1).            BBANK70P
+003400     88  INPUT-OK                            VALUE '0'.           BBANK70P
+003500     88  INPUT-ERROR                         VALUE '1'.           BBANK70P
+003600   05  WS-RETURN-FLAG                        PIC X(1).            BBANK70P
+003700     88  WS-RETURN-FLAG-OFF                  VALUE LOW-VALUES.    BBANK70P
+003800     88  WS-RETURN-FLAG-ON                   VALUE '1'.           BBANK70P
+003900   05  WS-RETURN-MSG                         PIC X(75).           BBANK70P
+004000     88  WS-RETURN-MSG-OFF                   VALUE SPACES.        BBANK70P
+004100   05  WS-PFK-FLAG                           PIC X(1).            BBANK70P
+004200     88  PFK-VALID                           VALUE '0'.           BBANK70P
+004300     88  PFK-INVALID                         VALUE '1'.           BBANK70P
+004301   05  WS-IDLE-FLAG                        PIC X(1).              BBANK70P
+004302     88  SESSION-NOT-TIMED-OUT             VALUE '0'.             BBANK70P
+004303     88  WS-SESSION-TIMED-OUT              VALUE '1'.             BBANK70P
+004400   05  WS-ERROR-MSG                          PIC X(75).           BBANK70P
+004500   05  WS-AMOUNT-WORK                        PIC X(7).            BBANK70P
+004600   05  WS-AMOUNT-WORK-N REDEFINES                                 BBANK70P
+004700       WS-AMOUNT-WORK                        PIC 9(5)V99.         BBANK70P
+004800   05  WS-RATE-WORK                          PIC X(7).            BBANK70P
+004900   05  WS-RATE-WORK-N REDEFINES                                   BBANK70P
+005000       WS-RATE-WORK                          PIC 9V9(6).          BBANK70P
+005100   05  WS-TERM-WORK                          PIC X(5).            BBANK70P
+005200   05  WS-TERM-WORK-N REDEFINES                                   BBANK70P
+005300       WS-TERM-WORK                          PIC 9(5).            BBANK70P
+005400   05  WS-PAYMENT-WORK-N                     PIC 9(7)V99.         BBANK70P
+005500   05  WS-MONTHLY-RATE                       PIC 9V9(8).          BBANK70P
+005600   05  WS-FACTOR                             PIC 9(8)V9(8).       BBANK70P
+005700   05  WS-MONTH-SUB                          PIC S9(4) COMP.      BBANK70P
+005800   05  WS-EDIT-PAYMENT                       PIC ZZZZZ9.99.       BBANK70P
+005900                                                                  BBANK70P
+006000 01  WS-BANK-DATA.                                                BBANK70P
+006100 COPY CBANKDAT.                                                   BBANK70P
+006102 COPY CTIMERD.                                                    BBANK70P
+006200 01  WS-EXCEPTION-DATA.                                           BBANK70P
+006300 COPY CBANKD16.                                                   BBANK70P
+006400                                                                  BBANK70P
+006500 01  WS-HELP-DATA.                                                BBANK70P
+006600 COPY CHELPD01.                                                   BBANK70P
+006610 01  WS-LOAN-DATA.                                                BBANK70P
+006620 COPY CBANKD62.                                                   BBANK70P
+006700                                                                  BBANK70P
+006800 COPY CABENDD.                                                    BBANK70P
+006900                                                                  BBANK70P
+007000 LINKAGE SECTION.                                                 BBANK70P
+007100 01  DFHCOMMAREA.                                                 BBANK70P
+007200   05  LK-COMMAREA                           PIC X(6407).         BBANK70P
+007300                                                                  BBANK70P
+007400 COPY CENTRY.                                                     BBANK70P
+007500***************************************************************** BBANK70P
+007600* Make ourselves re-entrant                                    *  BBANK70P
+007700***************************************************************** BBANK70P
+007800     MOVE SPACES TO WS-ERROR-MSG.                                 BBANK70P
+007900                                                                  BBANK70P
+008000***************************************************************** BBANK70P
+008100* Move the passed area to our area                             *  BBANK70P
+008200***************************************************************** BBANK70P
+008300     MOVE DFHCOMMAREA (1:LENGTH OF WS-BANK-DATA) TO WS-BANK-DATA. BBANK70P
+008400                                                                  BBANK70P
+008500***************************************************************** BBANK70P
+008600* Ensure error message is cleared                              *  BBANK70P
+008700***************************************************************** BBANK70P
+008800     MOVE SPACES TO BANK-ERROR-MSG.                               BBANK70P
+008900                                                                  BBANK70P
+009000***************************************************************** BBANK70P
+009100* This is the main process                                     *  BBANK70P
+009200***************************************************************** BBANK70P
+009300                                                                  BBANK70P
+009400***************************************************************** BBANK70P
+009500* Save the passed return flag and then turn it off             *  BBANK70P
+009600***************************************************************** BBANK70P
+009700     MOVE BANK-RETURN-FLAG TO WS-RETURN-FLAG.                     BBANK70P
+009800     SET BANK-RETURN-FLAG-OFF TO TRUE.                            BBANK70P
+009801                                                                  BBANK70P
+009802***************************************************************** BBANK70P
+009803* Force a logoff if the session has been idle too long      *     BBANK70P
+009804***************************************************************** BBANK70P
+009805     SET SESSION-NOT-TIMED-OUT TO TRUE.                           BBANK70P
+009806     PERFORM CHECK-IDLE-TIMEOUT THRU                              BBANK70P
+009807             CHECK-IDLE-TIMEOUT-EXIT.                             BBANK70P
+009808     IF WS-SESSION-TIMED-OUT                                      BBANK70P
+009809        MOVE 'BBANK70P' TO BANK-LAST-PROG                         BBANK70P
+009810        MOVE 'BBANK99P' TO BANK-NEXT-PROG                         BBANK70P
+009811        MOVE 'MBANK99' TO BANK-NEXT-MAPSET                        BBANK70P
+009812        MOVE 'BANK99A' TO BANK-NEXT-MAP                           BBANK70P
+009813        MOVE 'Session timed out due to inactivity' TO             BBANK70P
+009814             BANK-ERROR-MSG                                       BBANK70P
+009815        SET BANK-AID-ENTER TO TRUE                                BBANK70P
+009816        GO TO COMMON-RETURN                                       BBANK70P
+009817     END-IF.                                                      BBANK70P
+009900                                                                  BBANK70P
+010000***************************************************************** BBANK70P
+010100* Check the AID to see if its valid at this point              *  BBANK70P
+010200***************************************************************** BBANK70P
+010300     SET PFK-INVALID TO TRUE.                                     BBANK70P
+010400     IF BANK-AID-ENTER OR                                         BBANK70P
+010500        BANK-AID-PFK03 OR                                         BBANK70P
+010600       BANK-AID-PFK04 OR                                          BBANK70P
+010610       BANK-AID-PFK05 OR                                          BBANK70P
+010620       BANK-AID-PFK06                                             BBANK70P
+010700        SET PFK-VALID TO TRUE                                     BBANK70P
+010800     END-IF.                                                      BBANK70P
+010900     IF BANK-AID-PFK01 AND                                        BBANK70P
+011000        BANK-HELP-INACTIVE                                        BBANK70P
+011100        SET BANK-HELP-ACTIVE TO TRUE                              BBANK70P
+011200        SET PFK-VALID TO TRUE                                     BBANK70P
+011300     END-IF.                                                      BBANK70P
+011400     IF PFK-INVALID                                               BBANK70P
+011500        SET BANK-AID-ENTER TO TRUE                                BBANK70P
+011600     END-IF.                                                      BBANK70P
+011700                                                                  BBANK70P
+011800***************************************************************** BBANK70P
+011900* Check the AID to see if we have to quit                      *  BBANK70P
+012000***************************************************************** BBANK70P
+012100     IF BANK-AID-PFK03                                            BBANK70P
+012200        MOVE 'BBANK70P' TO BANK-LAST-PROG                         BBANK70P
+012300        MOVE 'BBANK99P' TO BANK-NEXT-PROG                         BBANK70P
+012400        MOVE 'MBANK99' TO BANK-NEXT-MAPSET                        BBANK70P
+012500        MOVE 'BANK99A' TO BANK-NEXT-MAP                           BBANK70P
+012600        GO TO COMMON-RETURN                                       BBANK70P
+012700     END-IF.                                                      BBANK70P
+012800                                                                  BBANK70P
+012900***************************************************************** BBANK70P
+013000* Check to see if user needs or has been using help            *  BBANK70P
+013100***************************************************************** BBANK70P
+013200     IF BANK-HELP-ACTIVE                                          BBANK70P
+013300        IF BANK-AID-PFK04                                         BBANK70P
+013400           SET BANK-HELP-INACTIVE TO TRUE                         BBANK70P
+013500           MOVE 00 TO BANK-HELP-SCREEN                            BBANK70P
+013600           MOVE 'BBANK70P' TO BANK-LAST-PROG                      BBANK70P
+013700           MOVE 'BBANK70P' TO BANK-NEXT-PROG                      BBANK70P
+013800           MOVE 'MBANK70' TO BANK-LAST-MAPSET                     BBANK70P
+013900           MOVE 'HELP70A' TO BANK-LAST-MAP                        BBANK70P
+014000           MOVE 'MBANK70' TO BANK-NEXT-MAPSET                     BBANK70P
+014100           MOVE 'BANK70A' TO BANK-NEXT-MAP                        BBANK70P
+014200           GO TO COMMON-RETURN                                    BBANK70P
+014300        ELSE                                                      BBANK70P
+014400           MOVE 01 TO BANK-HELP-SCREEN                            BBANK70P
+014500           MOVE 'BBANK70P' TO BANK-LAST-PROG                      BBANK70P
+014600           MOVE 'BBANK70P' TO BANK-NEXT-PROG                      BBANK70P
+014700           MOVE 'MBANK70' TO BANK-LAST-MAPSET                     BBANK70P
+014800           MOVE 'BANK70A' TO BANK-LAST-MAP                        BBANK70P
+014900           MOVE 'MBANK70' TO BANK-NEXT-MAPSET                     BBANK70P
+015000           MOVE 'HELP70A' TO BANK-NEXT-MAP                        BBANK70P
+015100           MOVE 'BANK70' TO HELP01I-SCRN                          BBANK70P
+015200           COPY CHELPX01.                                         BBANK70P
+015300           MOVE HELP01O-DATA TO BANK-HELP-DATA                    BBANK70P
+015400           GO TO COMMON-RETURN                                    BBANK70P
+015500        END-IF                                                    BBANK70P
+015600     END-IF.                                                      BBANK70P
+015700                                                                  BBANK70P
+015800***************************************************************** BBANK70P
+015900* Check the AID to see if we have to return to previous screen *  BBANK70P
+016000***************************************************************** BBANK70P
+016100     IF BANK-AID-PFK04                                            BBANK70P
+016200        MOVE 'BBANK70P' TO BANK-LAST-PROG                         BBANK70P
+016300        MOVE 'BBANK20P' TO BANK-NEXT-PROG                         BBANK70P
+016400        MOVE 'MBANK20' TO BANK-NEXT-MAPSET                        BBANK70P
+016500        MOVE 'BANK20A' TO BANK-NEXT-MAP                           BBANK70P
+016600        SET BANK-AID-ENTER TO TRUE                                BBANK70P
+016700        GO TO COMMON-RETURN                                       BBANK70P
+016800     END-IF.                                                      BBANK70P
+016810                                                                  BBANK70P
+016820***************************************************************** BBANK70P
+016830* Check the AID to see if we have to file a loan application *    BBANK70P
+016840***************************************************************** BBANK70P
+016850     IF BANK-AID-PFK05                                            BBANK70P
+016860        PERFORM VALIDATE-DATA THRU                                BBANK70P
+016870                VALIDATE-DATA-EXIT                                BBANK70P
+016880        IF INPUT-ERROR                                            BBANK70P
+016890           MOVE WS-ERROR-MSG TO BANK-ERROR-MSG                    BBANK70P
+016900        ELSE                                                      BBANK70P
+016910           PERFORM CALCULATE-PAYMENT THRU                         BBANK70P
+016920                   CALCULATE-PAYMENT-EXIT                         BBANK70P
+016930           PERFORM PROCESS-APPLY-LOAN THRU                        BBANK70P
+016940                   PROCESS-APPLY-LOAN-EXIT                        BBANK70P
+016950        END-IF                                                    BBANK70P
+016960        GO TO COMMON-RETURN                                       BBANK70P
+016970     END-IF.                                                      BBANK70P
+016980                                                                  BBANK70P
+016990***************************************************************** BBANK70P
+017010* Check the AID to see if we have to approve a loan           *   BBANK70P
+017020***************************************************************** BBANK70P
+017030     IF BANK-AID-PFK06                                            BBANK70P
+017040        PERFORM PROCESS-APPROVE-LOAN THRU                         BBANK70P
+017050                PROCESS-APPROVE-LOAN-EXIT                         BBANK70P
+017060        GO TO COMMON-RETURN                                       BBANK70P
+017070     END-IF.                                                      BBANK70P
+017080                                                                  BBANK70P
+016900                                                                  BBANK70P
+017000* Check if we have set the screen up before or is this 1st time   BBANK70P
+017100     IF BANK-LAST-MAPSET IS NOT EQUAL TO 'MBANK70'                BBANK70P
+017200        MOVE WS-RETURN-MSG TO BANK-ERROR-MSG                      BBANK70P
+017300        MOVE 'BBANK70P' TO BANK-LAST-PROG                         BBANK70P
+017400        MOVE 'BBANK70P' TO BANK-NEXT-PROG                         BBANK70P
+017500        MOVE 'MBANK70' TO BANK-LAST-MAPSET                        BBANK70P
+017600        MOVE 'BANK70A' TO BANK-LAST-MAP                           BBANK70P
+017700        MOVE 'MBANK70' TO BANK-NEXT-MAPSET                        BBANK70P
+017800        MOVE 'BANK70A' TO BANK-NEXT-MAP                           BBANK70P
+017900        MOVE SPACES TO BANK-SCR70-AMOUNT                          BBANK70P
+018000        MOVE SPACES TO BANK-SCR70-RATE                            BBANK70P
+018100        MOVE SPACES TO BANK-SCR70-TERM                            BBANK70P
+018200        MOVE SPACES TO BANK-SCR70-PAYMENT                         BBANK70P
+018210        MOVE SPACES TO BANK-SCR70-LOANID                          BBANK70P
+018220        SET BANK-SCR70-NO-LOAN TO TRUE                            BBANK70P
+018230        MOVE SPACES TO BANK-SCR70-LOANACC                         BBANK70P
+018300        GO TO COMMON-RETURN                                       BBANK70P
+018400     END-IF.                                                      BBANK70P
+018500                                                                  BBANK70P
+018600* Inputs have been keyed - validate them and calculate the paymentBBANK70P
+018700     PERFORM VALIDATE-DATA THRU                                   BBANK70P
+018800             VALIDATE-DATA-EXIT.                                  BBANK70P
+018900                                                                  BBANK70P
+019000     IF INPUT-ERROR                                               BBANK70P
+019100        MOVE WS-ERROR-MSG TO BANK-ERROR-MSG                       BBANK70P
+019200        MOVE SPACES TO BANK-SCR70-PAYMENT                         BBANK70P
+019300     ELSE                                                         BBANK70P
+019400        PERFORM CALCULATE-PAYMENT THRU                            BBANK70P
+019500                CALCULATE-PAYMENT-EXIT                            BBANK70P
+019600        MOVE WS-PAYMENT-WORK-N TO WS-EDIT-PAYMENT                 BBANK70P
+019700        MOVE WS-EDIT-PAYMENT TO BANK-SCR70-PAYMENT                BBANK70P
+019800        MOVE 'Estimated payment calculated' TO BANK-ERROR-MSG     BBANK70P
+019900     END-IF.                                                      BBANK70P
+020000                                                                  BBANK70P
+020100     MOVE 'BBANK70P' TO BANK-LAST-PROG.                           BBANK70P
+020200     MOVE 'BBANK70P' TO BANK-NEXT-PROG.                           BBANK70P
+020300     MOVE 'MBANK70' TO BANK-LAST-MAPSET.                          BBANK70P
+020400     MOVE 'BANK70A' TO BANK-LAST-MAP.                             BBANK70P
+020500     MOVE 'MBANK70' TO BANK-NEXT-MAPSET.                          BBANK70P
+020600     MOVE 'BANK70A' TO BANK-NEXT-MAP.                             BBANK70P
+020700     GO TO COMMON-RETURN.                                         BBANK70P
+020800                                                                  BBANK70P
+020900***************************************************************** BBANK70P
+021000* If we get this far then we have an error in our logic as we  *  BBANK70P
+021100* don't know where to go next.                                 *  BBANK70P
+021200***************************************************************** BBANK70P
+021300     IF NOT BANK-ENV-CICS                                         BBANK70P
+021400        MOVE WS-PROGRAM-ID TO ABEND-CULPRIT                       BBANK70P
+021500        MOVE '0001' TO ABEND-CODE                                 BBANK70P
+021600        MOVE SPACES TO ABEND-REASON                               BBANK70P
+021700        COPY CABENDPO.                                            BBANK70P
+021800     END-IF.                                                      BBANK70P
+021900     GOBACK.                                                      BBANK70P
+022000                                                                  BBANK70P
+022100 COMMON-RETURN.                                                   BBANK70P
+022200     IF BANK-ERROR-MSG NOT EQUAL TO SPACES                        BBANK70P
+022300        MOVE SPACES TO CD16-DATA                                  BBANK70P
+022400        MOVE BANK-USERID TO CD16I-PERSON-PID                      BBANK70P
+022500        MOVE WS-PROGRAM-ID TO CD16I-PROGRAM                       BBANK70P
+022600        MOVE BANK-ERROR-MSG TO CD16I-MESSAGE                      BBANK70P
+022700     COPY CBANKX16.                                               BBANK70P
+022800     END-IF.                                                      BBANK70P
+022900     MOVE WS-BANK-DATA TO DFHCOMMAREA (1:LENGTH OF WS-BANK-DATA). BBANK70P
+023000 COPY CRETURN.                                                    BBANK70P
+023100                                                                  BBANK70P
+023200***************************************************************** BBANK70P
+023300* Validate the loan amount, rate and term keyed by the user    *  BBANK70P
+023400***************************************************************** BBANK70P
+023500 VALIDATE-DATA.                                                   BBANK70P
+023600     SET INPUT-OK TO TRUE.                                        BBANK70P
+023700     MOVE BANK-SCR70-AMOUNT TO WS-AMOUNT-WORK.                    BBANK70P
+023800     IF WS-AMOUNT-WORK IS NOT NUMERIC                             BBANK70P
+023900        MOVE 'Enter a valid loan amount' TO WS-ERROR-MSG          BBANK70P
+024000        GO TO VALIDATE-DATA-ERROR                                 BBANK70P
+024100     END-IF.                                                      BBANK70P
+024200     IF WS-AMOUNT-WORK-N IS EQUAL TO ZERO                         BBANK70P
+024300        MOVE 'Loan amount must be greater than zero' TO           BBANK70P
+024400             WS-ERROR-MSG                                         BBANK70P
+024500        GO TO VALIDATE-DATA-ERROR                                 BBANK70P
+024600     END-IF.                                                      BBANK70P
+024700                                                                  BBANK70P
+024800     MOVE BANK-SCR70-RATE TO WS-RATE-WORK.                        BBANK70P
+024900     IF WS-RATE-WORK IS NOT NUMERIC                               BBANK70P
+025000        MOVE 'Enter a valid interest rate' TO WS-ERROR-MSG        BBANK70P
+025100        GO TO VALIDATE-DATA-ERROR                                 BBANK70P
+025200     END-IF.                                                      BBANK70P
+025300                                                                  BBANK70P
+025400     MOVE BANK-SCR70-TERM TO WS-TERM-WORK.                        BBANK70P
+025500     IF WS-TERM-WORK IS NOT NUMERIC                               BBANK70P
+025600        MOVE 'Enter a valid loan term in months' TO WS-ERROR-MSG  BBANK70P
+025700        GO TO VALIDATE-DATA-ERROR                                 BBANK70P
+025800     END-IF.                                                      BBANK70P
+025900     IF WS-TERM-WORK-N IS EQUAL TO ZERO                           BBANK70P
+026000        MOVE 'Loan term must be greater than zero' TO             BBANK70P
+026100             WS-ERROR-MSG                                         BBANK70P
+026200        GO TO VALIDATE-DATA-ERROR                                 BBANK70P
+026300     END-IF.                                                      BBANK70P
+026400     GO TO VALIDATE-DATA-EXIT.                                    BBANK70P
+026500                                                                  BBANK70P
+026600 VALIDATE-DATA-ERROR.                                             BBANK70P
+026700     SET INPUT-ERROR TO TRUE.                                     BBANK70P
+026800 VALIDATE-DATA-EXIT.                                              BBANK70P
+026900     EXIT.                                                        BBANK70P
+027000                                                                  BBANK70P
+027100***************************************************************** BBANK70P
+027200* Calculate the level monthly payment for the keyed amount,    *  BBANK70P
+027300* annual interest rate (expressed as a decimal fraction) and   *  BBANK70P
+027400* term in months, using the standard amortising loan formula   *  BBANK70P
+027500***************************************************************** BBANK70P
+027600 CALCULATE-PAYMENT.                                               BBANK70P
+027700     COMPUTE WS-MONTHLY-RATE ROUNDED = WS-RATE-WORK-N / 12.       BBANK70P
+027800     IF WS-MONTHLY-RATE IS EQUAL TO ZERO                          BBANK70P
+027900        COMPUTE WS-PAYMENT-WORK-N ROUNDED =                       BBANK70P
+028000                WS-AMOUNT-WORK-N / WS-TERM-WORK-N                 BBANK70P
+028100        GO TO CALCULATE-PAYMENT-EXIT                              BBANK70P
+028200     END-IF.                                                      BBANK70P
+028300                                                                  BBANK70P
+028400     MOVE 1 TO WS-FACTOR.                                         BBANK70P
+028500     PERFORM WS-TERM-WORK-N TIMES                                 BBANK70P
+028600        COMPUTE WS-FACTOR ROUNDED =                               BBANK70P
+028700                WS-FACTOR * (1 + WS-MONTHLY-RATE)                 BBANK70P
+028800     END-PERFORM.                                                 BBANK70P
+028900                                                                  BBANK70P
+029000     COMPUTE WS-PAYMENT-WORK-N ROUNDED =                          BBANK70P
+029100             (WS-AMOUNT-WORK-N * WS-MONTHLY-RATE * WS-FACTOR) /   BBANK70P
+029200             (WS-FACTOR - 1).                                     BBANK70P
+029300 CALCULATE-PAYMENT-EXIT.                                          BBANK70P
+029400     EXIT.                                                        BBANK70P
+029500                                                                  BBANK70P
+029600***************************************************************** BBANK70P
+029700* File a loan application against DBANK62P using the amount,  *   BBANK70P
+029800* rate, term and calculated payment already validated above   *   BBANK70P
+029900***************************************************************** BBANK70P
+030000 PROCESS-APPLY-LOAN.                                              BBANK70P
+030100     MOVE SPACES TO CD62-DATA.                                    BBANK70P
+030200     SET CD62I-APPLY TO TRUE.                                     BBANK70P
+030300     MOVE BANK-USERID TO CD62I-PERSON-PID.                        BBANK70P
+030400     MOVE WS-AMOUNT-WORK-N TO CD62I-AMOUNT.                       BBANK70P
+030500     MOVE WS-RATE-WORK-N TO CD62I-RATE.                           BBANK70P
+030600     MOVE WS-TERM-WORK-N TO CD62I-TERM.                           BBANK70P
+030700     MOVE WS-PAYMENT-WORK-N TO CD62I-PAYMENT.                     BBANK70P
+030800     COPY CBANKX62.                                               BBANK70P
+030900     IF CD62O-LOAN-OK                                             BBANK70P
+031000        MOVE CD62O-LOAN-ID TO BANK-SCR70-LOANID                   BBANK70P
+031100        SET BANK-SCR70-LOAN-PENDING TO TRUE                       BBANK70P
+031200        MOVE SPACES TO BANK-SCR70-LOANACC                         BBANK70P
+031300     ELSE                                                         BBANK70P
+031400        MOVE SPACES TO BANK-SCR70-LOANID                          BBANK70P
+031500        SET BANK-SCR70-NO-LOAN TO TRUE                            BBANK70P
+031600     END-IF.                                                      BBANK70P
+031700     MOVE CD62O-MSG TO BANK-ERROR-MSG.                            BBANK70P
+031800 PROCESS-APPLY-LOAN-EXIT.                                         BBANK70P
+031900     EXIT.                                                        BBANK70P
+032000                                                                  BBANK70P
+032100***************************************************************** BBANK70P
+032200* Approve a pending loan application - this drives DBANK62P   *   BBANK70P
+032300* which opens the loan account on BNKACC via DBANK10P         *   BBANK70P
+032400***************************************************************** BBANK70P
+032500 PROCESS-APPROVE-LOAN.                                            BBANK70P
+032600     MOVE SPACES TO CD62-DATA.                                    BBANK70P
+032700     SET CD62I-APPROVE TO TRUE.                                   BBANK70P
+032800     MOVE BANK-USERID TO CD62I-PERSON-PID.                        BBANK70P
+032900     MOVE BANK-SCR70-LOANID TO CD62I-LOAN-ID.                     BBANK70P
+033000     COPY CBANKX62.                                               BBANK70P
+033100     IF CD62O-LOAN-OK                                             BBANK70P
+033200        SET BANK-SCR70-LOAN-APPROVED TO TRUE                      BBANK70P
+033300        MOVE CD62O-LOAN-ACCNO TO BANK-SCR70-LOANACC               BBANK70P
+033400     END-IF.                                                      BBANK70P
+033500     MOVE CD62O-MSG TO BANK-ERROR-MSG.                            BBANK70P
+033600 PROCESS-APPROVE-LOAN-EXIT.                                       BBANK70P
+033700     EXIT.                                                        BBANK70P
+033800                                                                  BBANK70P
+033900***************************************************************** BBANK70P
+034000* Check for an idle session timeout                           *   BBANK70P
+034100***************************************************************** BBANK70P
+034200 COPY CIDLECHK.                                                   BBANK70P
