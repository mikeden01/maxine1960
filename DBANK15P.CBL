@@ -0,0 +1,110 @@
+000100***************************************************************** DBANK15P
+000200*                                                               * DBANK15P
+000300*   Copyright (C) 1998-2002 Micro Focus. All Rights Reserved.   * DBANK15P
+000400*   This demonstration program is provided for use by users     * DBANK15P
+000500*   of Micro Focus products and may be used, modified and       * DBANK15P
+000600*   distributed as part of your application provided that       * DBANK15P
+000700*   you properly acknowledge the copyright of Micro Focus       * DBANK15P
+000800*   in this material.                                           * DBANK15P
+000900*                                                               * DBANK15P
+001000***************************************************************** DBANK15P
+001100                                                                  DBANK15P
+001200***************************************************************** DBANK15P
+001300* Program:     DBANK15P.CBL                                     * DBANK15P
+001400* Function:    Record an abend to the incident log so that      * DBANK15P
+001500*              recurring failures can be reviewed without       * DBANK15P
+001600*              having been watching the console at the time     * DBANK15P
+001700*              SQL version                                      * DBANK15P
+001800***************************************************************** DBANK15P
+001900                                                                  DBANK15P
+002000 IDENTIFICATION DIVISION.                                         DBANK15P
+002100 PROGRAM-ID.                                                      DBANK15P
+002200     DBANK15P.                                                    DBANK15P
+002300 DATE-WRITTEN.                                                    DBANK15P
+002400     August 2026.                                                 DBANK15P
+002500 DATE-COMPILED.                                                   DBANK15P
+002600     Today.                                                       DBANK15P
+002700                                                                  DBANK15P
+002800 ENVIRONMENT DIVISION.                                            DBANK15P
+002900                                                                  DBANK15P
+003000 DATA DIVISION.                                                   DBANK15P
+003100                                                                  DBANK15P
+003200 WORKING-STORAGE SECTION.                                         DBANK15P
+003300 01  WS-MISC-STORAGE.                                             DBANK15P
+003400   05  WS-PROGRAM-ID                         PIC X(8)             DBANK15P
+003500       VALUE 'DBANK15P'.                                          DBANK15P
+003600   05  WS-COMMAREA-LENGTH                    PIC 9(5).            DBANK15P
+003700     EXEC SQL                                                     DBANK15P
+003800          BEGIN DECLARE SECTION                                   DBANK15P
+003900     END-EXEC.                                                    DBANK15P
+004000 01  WS-COMMAREA.                                                 DBANK15P
+004100     EXEC SQL                                                     DBANK15P
+004200          INCLUDE CBANKD15                                        DBANK15P
+004300     END-EXEC.                                                    DBANK15P
+004400                                                                  DBANK15P
+004500     EXEC SQL                                                     DBANK15P
+004600          INCLUDE SQLCA                                           DBANK15P
+004700     END-EXEC.                                                    DBANK15P
+004800                                                                  DBANK15P
+005000     EXEC SQL                                                     DBANK15P
+005100          END DECLARE SECTION                                     DBANK15P
+005200     END-EXEC.                                                    DBANK15P
+005300                                                                  DBANK15P
+005400 LINKAGE SECTION.                                                 DBANK15P
+005500 01  DFHCOMMAREA.                                                 DBANK15P
+005600   05  LK-COMMAREA                           PIC X(1)             DBANK15P
+005700       OCCURS 1 TO 6144 TIMES                                     DBANK15P
+005800         DEPENDING ON WS-COMMAREA-LENGTH.                         DBANK15P
+005900                                                                  DBANK15P
+006000 COPY CENTRY.                                                     DBANK15P
+006100***************************************************************** DBANK15P
+006200* Move the passed data to our area                              * DBANK15P
+006300***************************************************************** DBANK15P
+006400     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.            DBANK15P
+006500     MOVE DFHCOMMAREA TO WS-COMMAREA.                             DBANK15P
+006600                                                                  DBANK15P
+006700***************************************************************** DBANK15P
+006800* Initialize our output area                                    * DBANK15P
+006900***************************************************************** DBANK15P
+007000     MOVE SPACES TO CD15O-DATA.                                   DBANK15P
+007100     SET CD15O-INSERT-OK TO TRUE.                                 DBANK15P
+007200                                                                  DBANK15P
+007300***************************************************************** DBANK15P
+007400* Record the incident                                           * DBANK15P
+007500***************************************************************** DBANK15P
+007600     PERFORM INSERT-INCIDENT THRU INSERT-INCIDENT-EXIT.           DBANK15P
+007700                                                                  DBANK15P
+007800***************************************************************** DBANK15P
+007900* Move the result back to the callers area                      * DBANK15P
+008000***************************************************************** DBANK15P
+008100     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       DBANK15P
+008200                                                                  DBANK15P
+008300***************************************************************** DBANK15P
+008400* Return to our caller                                          * DBANK15P
+008500***************************************************************** DBANK15P
+008600 COPY CRETURN.                                                    DBANK15P
+008700                                                                  DBANK15P
+008800***************************************************************** DBANK15P
+008900* Insert the incident into the incident log                     * DBANK15P
+009000***************************************************************** DBANK15P
+009100 INSERT-INCIDENT.                                                 DBANK15P
+009200     EXEC SQL                                                     DBANK15P
+009300          INSERT INTO BNKABND                                      DBANK15P
+009400                 (BAB_CULPRIT,                                    DBANK15P
+009500                  BAB_CODE,                                       DBANK15P
+009600                  BAB_REASON,                                     DBANK15P
+009700                  BAB_TIMESTAMP)                                  DBANK15P
+009800          VALUES (:CD15I-CULPRIT,                                 DBANK15P
+009900                  :CD15I-CODE,                                    DBANK15P
+010000                  :CD15I-REASON,                                  DBANK15P
+010100                  CURRENT TIMESTAMP)                              DBANK15P
+010200     END-EXEC.                                                    DBANK15P
+010300     IF SQLCODE IS NOT EQUAL TO ZERO                              DBANK15P
+010400        SET CD15O-INSERT-FAIL TO TRUE                             DBANK15P
+010500        MOVE 'Unable to log incident' TO CD15O-MSG                DBANK15P
+010600     ELSE                                                         DBANK15P
+010700        MOVE 'Incident logged' TO CD15O-MSG                       DBANK15P
+010800     END-IF.                                                      DBANK15P
+010900 INSERT-INCIDENT-EXIT.                                            DBANK15P
+011000     EXIT.                                                        DBANK15P
+011100                                                                  DBANK15P
