@@ -0,0 +1,39 @@
+000100***************************************************************** CBANKD17
+000200*                                                               * CBANKD17
+000300*  Copyright(C) 1998-2002 Micro Focus. All Rights Reserved.     * CBANKD17
+000400*                                                               * CBANKD17
+000500***************************************************************** CBANKD17
+000600                                                                  CBANKD17
+000700***************************************************************** CBANKD17
+000800* CBANKD17.CPY                                                 *  CBANKD17
+000900*---------------------------------------------------------------* CBANKD17
+001000* This area is used to pass data between a requesting program   * CBANKD17
+001100* and the I/O program (DBANK17P) which returns the list of      * CBANKD17
+001200* account types held on BNKATYPE and, when a code is supplied,  * CBANKD17
+001300* validates that code against that list.                        * CBANKD17
+001400***************************************************************** CBANKD17
+001500  05  CD17-DATA.                                                  CBANKD17
+001600    10  CD17I-DATA.                                               CBANKD17
+001700      15  CD17I-ACC-TYPE                 PIC X(2).                CBANKD17
+001800    10  CD17O-DATA.                                               CBANKD17
+001900      15  CD17O-RESULT                   PIC X(1).                CBANKD17
+002000        88  CD17O-TYPE-VALID             VALUE '0'.               CBANKD17
+002100        88  CD17O-TYPE-INVALID           VALUE '1'.               CBANKD17
+002200      15  CD17O-TYPE-DETAILS.                                     CBANKD17
+002300        20  CD17O-TYP1                   PIC X(2).                CBANKD17
+002400        20  CD17O-DSC1                   PIC X(15).               CBANKD17
+002500        20  CD17O-TYP2                   PIC X(2).                CBANKD17
+002600        20  CD17O-DSC2                   PIC X(15).               CBANKD17
+002700        20  CD17O-TYP3                   PIC X(2).                CBANKD17
+002800        20  CD17O-DSC3                   PIC X(15).               CBANKD17
+002900        20  CD17O-TYP4                   PIC X(2).                CBANKD17
+003000        20  CD17O-DSC4                   PIC X(15).               CBANKD17
+003100        20  CD17O-TYP5                   PIC X(2).                CBANKD17
+003200        20  CD17O-DSC5                   PIC X(15).               CBANKD17
+003300        20  CD17O-TYP6                   PIC X(2).                CBANKD17
+003400        20  CD17O-DSC6                   PIC X(15).               CBANKD17
+003500      15  CD17O-DATA-R REDEFINES CD17O-TYPE-DETAILS.              CBANKD17
+003600        20  CD17O-TYPE-INFO              OCCURS 6 TIMES.          CBANKD17
+003700          25  CD17O-TYP                  PIC X(2).                CBANKD17
+003800          25  CD17O-DSC                  PIC X(15).               CBANKD17
+003900                                                                  CBANKD17
\ No newline at end of file
