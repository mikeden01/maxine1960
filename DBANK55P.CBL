@@ -0,0 +1,267 @@
+000100***************************************************************** DBANK55P
+000200*                                                               * DBANK55P
+000300*   Copyright (C) 1998-2002 Micro Focus. All Rights Reserved.   * DBANK55P
+000400*   This demonstration program is provided for use by users     * DBANK55P
+000500*   of Micro Focus products and may be used, modified and       * DBANK55P
+000600*   distributed as part of your application provided that       * DBANK55P
+000700*   you properly acknowledge the copyright of Micro Focus       * DBANK55P
+000800*   in this material.                                           * DBANK55P
+000900*                                                               * DBANK55P
+001000***************************************************************** DBANK55P
+001100                                                                  DBANK55P
+001200***************************************************************** DBANK55P
+001300* Program:     DBANK55P.CBL                                     * DBANK55P
+001400* Function:    Standing-order job - post every standing order   * DBANK55P
+001500*              that has fallen due, via DBANK04P/DBANK06P, and   * DBANK55P
+001600*              roll its next-due date forward by its frequency  * DBANK55P
+001700*              SQL version                                      * DBANK55P
+001800***************************************************************** DBANK55P
+001900                                                                  DBANK55P
+002000 IDENTIFICATION DIVISION.                                         DBANK55P
+002100 PROGRAM-ID.                                                      DBANK55P
+002200     DBANK55P.                                                    DBANK55P
+002300 DATE-WRITTEN.                                                    DBANK55P
+002400     August 2026.                                                 DBANK55P
+002500 DATE-COMPILED.                                                   DBANK55P
+002600     Today.                                                       DBANK55P
+002700                                                                  DBANK55P
+002800 ENVIRONMENT DIVISION.                                            DBANK55P
+002900                                                                  DBANK55P
+003000 DATA DIVISION.                                                   DBANK55P
+003100                                                                  DBANK55P
+003200 WORKING-STORAGE SECTION.                                         DBANK55P
+003300 01  WS-MISC-STORAGE.                                             DBANK55P
+003400   05  WS-PROGRAM-ID                         PIC X(8)             DBANK55P
+003500       VALUE 'DBANK55P'.                                          DBANK55P
+003600   05  WS-COMMAREA-LENGTH                    PIC 9(5).            DBANK55P
+003700   05  WS-INTERVAL-DAYS                      PIC S9(3) COMP-3.    DBANK55P
+003800                                                                  DBANK55P
+003900   EXEC SQL                                                       DBANK55P
+004000        BEGIN DECLARE SECTION                                     DBANK55P
+004100   END-EXEC.                                                      DBANK55P
+004200 01  WS-COMMAREA.                                                 DBANK55P
+004300     EXEC SQL                                                     DBANK55P
+004400          INCLUDE CBANKD55                                        DBANK55P
+004500     END-EXEC.                                                    DBANK55P
+004600                                                                  DBANK55P
+004700     EXEC SQL                                                     DBANK55P
+004800          INCLUDE CBANKD04                                        DBANK55P
+004900     END-EXEC.                                                    DBANK55P
+005000     EXEC SQL                                                     DBANK55P
+005100          INCLUDE CBANKD06                                        DBANK55P
+005200     END-EXEC.                                                    DBANK55P
+005300     EXEC SQL                                                     DBANK55P
+005400          INCLUDE CBANKSAC                                        DBANK55P
+005500     END-EXEC.                                                    DBANK55P
+005600     EXEC SQL                                                     DBANK55P
+005700          INCLUDE CBANKSTO                                        DBANK55P
+005800     END-EXEC.                                                    DBANK55P
+005900     EXEC SQL                                                     DBANK55P
+006000          INCLUDE SQLCA                                           DBANK55P
+006100     END-EXEC.                                                    DBANK55P
+006200                                                                  DBANK55P
+006300 COPY CABENDD.                                                    DBANK55P
+006400     EXEC SQL                                                     DBANK55P
+006500          END DECLARE SECTION                                     DBANK55P
+006600     END-EXEC.                                                    DBANK55P
+006700                                                                  DBANK55P
+006800 LINKAGE SECTION.                                                 DBANK55P
+006900 01  DFHCOMMAREA.                                                 DBANK55P
+007000   05  LK-COMMAREA                           PIC X(1)             DBANK55P
+007100       OCCURS 1 TO 6144 TIMES                                     DBANK55P
+007200         DEPENDING ON WS-COMMAREA-LENGTH.                         DBANK55P
+007300                                                                  DBANK55P
+007400 COPY CENTRY.                                                     DBANK55P
+007500***************************************************************** DBANK55P
+007600* Move the passed area to our area                              * DBANK55P
+007700***************************************************************** DBANK55P
+007800     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.            DBANK55P
+007900     MOVE DFHCOMMAREA TO WS-COMMAREA.                             DBANK55P
+008000                                                                  DBANK55P
+008100***************************************************************** DBANK55P
+008200* Initialize our output area                                    * DBANK55P
+008300***************************************************************** DBANK55P
+008400     INITIALIZE CD55O-DATA.                                       DBANK55P
+008500     SET CD55O-RUN-OK TO TRUE.                                    DBANK55P
+008600                                                                  DBANK55P
+008700***************************************************************** DBANK55P
+008800* Open a cursor over every active standing order that has        * DBANK55P
+008900* fallen due and work our way through them, posting each one     * DBANK55P
+009000***************************************************************** DBANK55P
+009100     EXEC SQL                                                     DBANK55P
+009200          DECLARE DUE_STO_CSR CURSOR FOR                          DBANK55P
+009300          SELECT STO.STO_PID,                                     DBANK55P
+009400                 STO.STO_SEQ,                                     DBANK55P
+009500                 STO.STO_FROM_ACC,                                DBANK55P
+009600                 STO.STO_TO_ACC,                                  DBANK55P
+009700                 STO.STO_AMOUNT,                                  DBANK55P
+009800                 STO.STO_FREQ,                                    DBANK55P
+009900                 STO.STO_NEXT_DTE                                 DBANK55P
+010000          FROM BNKSTORD STO                                       DBANK55P
+010100          WHERE STO.STO_STATUS = 'A' AND                          DBANK55P
+010200                STO.STO_NEXT_DTE <= CURRENT DATE                  DBANK55P
+010300          ORDER BY STO.STO_PID,                                   DBANK55P
+010400                   STO.STO_SEQ                                    DBANK55P
+010500          FOR FETCH ONLY                                          DBANK55P
+010600     END-EXEC.                                                    DBANK55P
+010700     EXEC SQL                                                     DBANK55P
+010800          OPEN DUE_STO_CSR                                        DBANK55P
+010900     END-EXEC.                                                    DBANK55P
+011000     IF SQLCODE IS NOT EQUAL TO ZERO                              DBANK55P
+011100        SET CD55O-RUN-FAIL TO TRUE                                DBANK55P
+011200        MOVE 'Unable to open standing order cursor' TO CD55O-MSG  DBANK55P
+011300        GO TO DBANK55P-EXIT                                       DBANK55P
+011400     END-IF.                                                      DBANK55P
+011500                                                                  DBANK55P
+011600 STANDING-ORDER-LOOP.                                             DBANK55P
+011700     EXEC SQL                                                     DBANK55P
+011800          FETCH DUE_STO_CSR                                       DBANK55P
+011900          INTO :DCL-STO-PID,                                      DBANK55P
+012000               :DCL-STO-SEQ,                                      DBANK55P
+012100               :DCL-STO-FROM-ACC,                                 DBANK55P
+012200               :DCL-STO-TO-ACC,                                   DBANK55P
+012300               :DCL-STO-AMOUNT,                                   DBANK55P
+012400               :DCL-STO-FREQ,                                     DBANK55P
+012500               :DCL-STO-NEXT-DTE                                  DBANK55P
+012600     END-EXEC.                                                    DBANK55P
+012700     IF SQLCODE IS EQUAL TO +100                                  DBANK55P
+012800        GO TO STANDING-ORDER-LOOP-EXIT                            DBANK55P
+012900     END-IF.                                                      DBANK55P
+013000     IF SQLCODE IS NOT EQUAL TO ZERO                              DBANK55P
+013100        SET CD55O-RUN-FAIL TO TRUE                                DBANK55P
+013200        MOVE 'Unable to read the standing order cursor'           DBANK55P
+013300          TO CD55O-MSG                                            DBANK55P
+013400        GO TO STANDING-ORDER-LOOP-EXIT                            DBANK55P
+013500     END-IF.                                                      DBANK55P
+013600     ADD 1 TO CD55O-ORDERS-PROCESSED.                             DBANK55P
+013700     PERFORM POST-STANDING-ORDER THRU                             DBANK55P
+013800             POST-STANDING-ORDER-EXIT.                            DBANK55P
+013900     GO TO STANDING-ORDER-LOOP.                                   DBANK55P
+014000 STANDING-ORDER-LOOP-EXIT.                                        DBANK55P
+014100     EXEC SQL                                                     DBANK55P
+014200          CLOSE DUE_STO_CSR                                       DBANK55P
+014300     END-EXEC.                                                    DBANK55P
+014400                                                                  DBANK55P
+014500 DBANK55P-EXIT.                                                   DBANK55P
+014600***************************************************************** DBANK55P
+014700* Move the result back to the callers area                      * DBANK55P
+014800***************************************************************** DBANK55P
+014900     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       DBANK55P
+015000                                                                  DBANK55P
+015100***************************************************************** DBANK55P
+015200* Return to our caller                                          * DBANK55P
+015300***************************************************************** DBANK55P
+015400 COPY CRETURN.                                                    DBANK55P
+015500                                                                  DBANK55P
+015600***************************************************************** DBANK55P
+015700* Post the payment through the normal balance-update and audit   * DBANK55P
+015800* building blocks, then roll the order's next-due date forward   * DBANK55P
+015900* by its frequency - the date move is guarded on the next-due    * DBANK55P
+016000* date we actually read, so a standing order cancelled or        * DBANK55P
+016100* re-dated by someone else while this run was in flight is left  * DBANK55P
+016200* alone rather than being rolled forward twice                  * DBANK55P
+016300***************************************************************** DBANK55P
+016400 POST-STANDING-ORDER.                                             DBANK55P
+016500     EXEC SQL                                                     DBANK55P
+016600          SELECT BAC_BALANCE                                      DBANK55P
+016700          INTO :CD04I-FROM-OLD-BAL                                DBANK55P
+016800          FROM BNKACC                                             DBANK55P
+016900          WHERE BAC_PID = :DCL-STO-PID AND                        DBANK55P
+017000                BAC_ACCNO = :DCL-STO-FROM-ACC                     DBANK55P
+017100     END-EXEC.                                                    DBANK55P
+017200     IF SQLCODE IS NOT EQUAL TO ZERO                              DBANK55P
+017300        ADD 1 TO CD55O-ORDERS-FAILED                              DBANK55P
+017400        GO TO POST-STANDING-ORDER-EXIT                            DBANK55P
+017500     END-IF.                                                      DBANK55P
+017600     EXEC SQL                                                     DBANK55P
+017700          SELECT BAC_BALANCE                                      DBANK55P
+017800          INTO :CD04I-TO-OLD-BAL                                  DBANK55P
+017900          FROM BNKACC                                             DBANK55P
+018000          WHERE BAC_PID = :DCL-STO-PID AND                        DBANK55P
+018100                BAC_ACCNO = :DCL-STO-TO-ACC                       DBANK55P
+018200     END-EXEC.                                                    DBANK55P
+018300     IF SQLCODE IS NOT EQUAL TO ZERO                              DBANK55P
+018400        ADD 1 TO CD55O-ORDERS-FAILED                              DBANK55P
+018500        GO TO POST-STANDING-ORDER-EXIT                            DBANK55P
+018600     END-IF.                                                      DBANK55P
+018700                                                                  DBANK55P
+018800     MOVE DCL-STO-PID TO CD04I-PERSON-PID.                        DBANK55P
+018900     MOVE DCL-STO-FROM-ACC TO CD04I-FROM-ACC.                     DBANK55P
+019000     MOVE DCL-STO-TO-ACC TO CD04I-TO-ACC.                         DBANK55P
+019100     COMPUTE CD04I-FROM-NEW-BAL =                                 DBANK55P
+019200             CD04I-FROM-OLD-BAL - DCL-STO-AMOUNT.                 DBANK55P
+019300     COMPUTE CD04I-TO-NEW-BAL =                                   DBANK55P
+019400             CD04I-TO-OLD-BAL + DCL-STO-AMOUNT.                   DBANK55P
+019500     COPY CBANKX04.                                                DBANK55P
+019510****************************************************************** DBANK55P
+019520* A limit-exceeded order can never post as-is and the daily/per- * DBANK55P
+019530* transfer caps don't change run to run, so retrying it forever  * DBANK55P
+019540* would just repeat the same failure - suspend it instead of     * DBANK55P
+019550* rolling STO_NEXT_DTE forward, so it stops being picked up      * DBANK55P
+019560* until a customer revisits the amount                           * DBANK55P
+019570****************************************************************** DBANK55P
+019580     IF CD04O-LIMIT-EXCEEDED                                      DBANK55P
+019582        PERFORM SUSPEND-STANDING-ORDER                            DBANK55P
+019584        ADD 1 TO CD55O-ORDERS-FAILED                              DBANK55P
+019586        GO TO POST-STANDING-ORDER-EXIT                            DBANK55P
+019588     END-IF.                                                      DBANK55P
+019600     IF NOT CD04O-UPDATE-OK                                       DBANK55P
+019700        ADD 1 TO CD55O-ORDERS-FAILED                              DBANK55P
+019800        GO TO POST-STANDING-ORDER-EXIT                            DBANK55P
+019900     END-IF.                                                      DBANK55P
+020000                                                                  DBANK55P
+020100     MOVE DCL-STO-PID TO CD06I-PERSON-PID.                        DBANK55P
+020200     MOVE CD04O-TIMESTAMP TO CD06I-TIMESTAMP.                     DBANK55P
+020300     MOVE CD04I-FROM-ACC TO CD06I-FROM-ACC.                       DBANK55P
+020400     MOVE DCL-STO-AMOUNT TO CD06I-FROM-AMOUNT.                    DBANK55P
+020500     MOVE 'Standing order payment' TO CD06I-FROM-DESC.            DBANK55P
+020600     MOVE CD04I-TO-ACC TO CD06I-TO-ACC.                           DBANK55P
+020700     MOVE DCL-STO-AMOUNT TO CD06I-TO-AMOUNT.                      DBANK55P
+020800     MOVE 'Standing order payment' TO CD06I-TO-DESC.              DBANK55P
+020900     COPY CBANKX06.                                                DBANK55P
+021000     IF CD06O-UPDATE-FAIL                                         DBANK55P
+021100        ADD 1 TO CD55O-ORDERS-FAILED                              DBANK55P
+021200        GO TO POST-STANDING-ORDER-EXIT                            DBANK55P
+021300     END-IF.                                                      DBANK55P
+021400                                                                  DBANK55P
+021500     ADD 1 TO CD55O-ORDERS-POSTED.                                DBANK55P
+021600     ADD DCL-STO-AMOUNT TO CD55O-TOTAL-AMOUNT.                    DBANK55P
+021700                                                                  DBANK55P
+021800***************************************************************** DBANK55P
+021900* Work out how many days to roll the next-due date forward by,  * DBANK55P
+022000* based on the order's frequency                                * DBANK55P
+022100***************************************************************** DBANK55P
+022200     EVALUATE TRUE                                                DBANK55P
+022300       WHEN DCL-STO-FREQ IS EQUAL TO 'W'                          DBANK55P
+022400         MOVE 7 TO WS-INTERVAL-DAYS                               DBANK55P
+022500       WHEN DCL-STO-FREQ IS EQUAL TO 'M'                          DBANK55P
+022600         MOVE 30 TO WS-INTERVAL-DAYS                              DBANK55P
+022700       WHEN DCL-STO-FREQ IS EQUAL TO 'Q'                          DBANK55P
+022800         MOVE 90 TO WS-INTERVAL-DAYS                              DBANK55P
+022900       WHEN OTHER                                                 DBANK55P
+023000         MOVE 30 TO WS-INTERVAL-DAYS                              DBANK55P
+023100     END-EVALUATE.                                                DBANK55P
+023200                                                                  DBANK55P
+023300     EXEC SQL                                                     DBANK55P
+023400          UPDATE BNKSTORD                                         DBANK55P
+023500          SET STO_NEXT_DTE = :DCL-STO-NEXT-DTE + :WS-INTERVAL-DAYS DBANK55P
+023600                             DAYS                                 DBANK55P
+023700          WHERE STO_PID = :DCL-STO-PID AND                        DBANK55P
+023800                STO_SEQ = :DCL-STO-SEQ AND                        DBANK55P
+023900                STO_STATUS = 'A' AND                              DBANK55P
+024000                STO_NEXT_DTE = :DCL-STO-NEXT-DTE                  DBANK55P
+024100     END-EXEC.                                                    DBANK55P
+024200 POST-STANDING-ORDER-EXIT.                                        DBANK55P
+024300     EXIT.                                                        DBANK55P
+024400                                                                  DBANK55P
+024410****************************************************************** DBANK55P
+024420* Mark an order that exceeded the transfer limits as suspended,  * DBANK55P
+024430* so the due-order cursor stops re-selecting it every run        * DBANK55P
+024440****************************************************************** DBANK55P
+024450 SUSPEND-STANDING-ORDER.                                           DBANK55P
+024460     EXEC SQL                                                     DBANK55P
+024470          UPDATE BNKSTORD                                         DBANK55P
+024480          SET STO_STATUS = 'S'                                    DBANK55P
+024490          WHERE STO_PID = :DCL-STO-PID AND                        DBANK55P
+024495                STO_SEQ = :DCL-STO-SEQ                             DBANK55P
+024498     END-EXEC.                                                    DBANK55P
