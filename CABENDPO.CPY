@@ -19,13 +19,22 @@
 001900            ' - ' DELIMITED BY SIZE                               CABENDPO
 002000            ABEND-REASON DELIMITED BY SIZE                        CABENDPO
 002100       INTO ABEND-MSG                                             CABENDPO
-002200     EXEC CICS WRITE                                              CABENDPO
-002300               OPERATOR                                           CABENDPO
-002400               TEXT(ABEND-MSG)                                    CABENDPO
-002500               TEXTLENGTH(LENGTH OF ABEND-MSG)                    CABENDPO
-002600     END-EXEC                                                     CABENDPO
-002700     EXEC CICS ABEND                                              CABENDPO
-002800               ABCODE(ABEND-CODE)                                 CABENDPO
-002900     END-EXEC                                                     CABENDPO
-003000     GOBACK                                                       CABENDPO
-003100                                                                  CABENDPO
+002150                                                                  CABENDPO
+002160* Record the incident in the incident log so it can be            CABENDPO
+002170* reviewed after the fact                                         CABENDPO
+002180     MOVE SPACES TO CD15-DATA                                     CABENDPO
+002190     MOVE ABEND-CULPRIT TO CD15I-CULPRIT                          CABENDPO
+002200     MOVE ABEND-CODE TO CD15I-CODE                                CABENDPO
+002210     MOVE ABEND-REASON TO CD15I-REASON                            CABENDPO
+002220 COPY CBANKX15.                                                   CABENDPO
+002230                                                                  CABENDPO
+002240     EXEC CICS WRITE                                              CABENDPO
+002250               OPERATOR                                           CABENDPO
+002260               TEXT(ABEND-MSG)                                    CABENDPO
+002270               TEXTLENGTH(LENGTH OF ABEND-MSG)                    CABENDPO
+002280     END-EXEC                                                     CABENDPO
+002290     EXEC CICS ABEND                                              CABENDPO
+002300               ABCODE(ABEND-CODE)                                 CABENDPO
+002310     END-EXEC                                                     CABENDPO
+002320     GOBACK                                                       CABENDPO
+002330                                                                  CABENDPO
