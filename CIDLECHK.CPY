@@ -0,0 +1,69 @@
+000100***************************************************************** CIDLECHK
+000200*                                                               * CIDLECHK
+000300*  Copyright(C) 1998-2002 Micro Focus. All Rights Reserved.     * CIDLECHK
+000400*                                                               * CIDLECHK
+000500***************************************************************** CIDLECHK
+000600                                                                  CIDLECHK
+000700***************************************************************** CIDLECHK
+000800* CIDLECHK.CPY                                                  * CIDLECHK
+000900*-----------------------------------------------------------*     CIDLECHK
+001000* Procedure code to detect an idle session.  The elapsed time *   CIDLECHK
+001100* since the last screen interaction is worked out using the   *   CIDLECHK
+001200* same TIMER-START/TIMER-END/TIMER-ELAPSED fields and formula  *  CIDLECHK
+001300* as CTIMERP.CPY.  The calling program must COPY CTIMERD into   * CIDLECHK
+001400* its own working storage (as WS-IDLE-TIMER-DATA) and declare  *  CIDLECHK
+001500* a WS-IDLE-FLAG switch with 88s SESSION-NOT-TIMED-OUT and      * CIDLECHK
+001600* WS-SESSION-TIMED-OUT.                                         * CIDLECHK
+001700***************************************************************** CIDLECHK
+001800                                                                  CIDLECHK
+001900***************************************************************** CIDLECHK
+002000* Work out how long it has been since the last interaction    *   CIDLECHK
+002100***************************************************************** CIDLECHK
+002200 CHECK-IDLE-TIMEOUT.                                              CIDLECHK
+002300     MOVE BANK-LAST-ACTIVE-TIME TO TIMER-START.                   CIDLECHK
+002400     ACCEPT TIMER-END FROM TIME.                                  CIDLECHK
+002500     MOVE TIMER-END TO BANK-LAST-ACTIVE-TIME.                     CIDLECHK
+002600     IF TIMER-START IS EQUAL TO ZERO OR                           CIDLECHK
+002700        BANK-IDLE-TIMEOUT-OFF                                     CIDLECHK
+002800        GO TO CHECK-IDLE-TIMEOUT-EXIT                             CIDLECHK
+002900     END-IF.                                                      CIDLECHK
+003000                                                                  CIDLECHK
+003100***************************************************************** CIDLECHK
+003200* Same elapsed-time formula as CTIMERP.CPY, in hundredths of  *   CIDLECHK
+003300* a second - but unlike CTIMERP's short batch run-timer, a live * CIDLECHK
+003400* idle session routinely spans midnight, so TIMER-END can be    * CIDLECHK
+003500* numerically less than TIMER-START; when it is, the elapsed   *  CIDLECHK
+003600* time is worked out as if a full day had been added to        *  CIDLECHK
+003700* TIMER-END first, rather than let the unsigned TIMER-ELAPSED   * CIDLECHK
+003800* receiver silently drop the sign and keep a ~24-hour magnitude * CIDLECHK
+003900***************************************************************** CIDLECHK
+004000     IF TIMER-END IS LESS THAN TIMER-START                        CIDLECHK
+004100        COMPUTE TIMER-ELAPSED =                                   CIDLECHK
+004200               ((TIMER-END-HH * 60 * 60 * 100) +                  CIDLECHK
+004300                (TIMER-END-MM * 60 * 100) +                       CIDLECHK
+004400                (TIMER-END-SS * 100) +                            CIDLECHK
+004500                 TIMER-END-DD +                                   CIDLECHK
+004600                 8640000) -                                       CIDLECHK
+004700               ((TIMER-START-HH * 60 * 60 * 100) +                CIDLECHK
+004800                (TIMER-START-MM * 60 * 100) +                     CIDLECHK
+004900                (TIMER-START-SS * 100) +                          CIDLECHK
+005000                 TIMER-START-DD)                                  CIDLECHK
+005100     ELSE                                                         CIDLECHK
+005200        COMPUTE TIMER-ELAPSED =                                   CIDLECHK
+005300               ((TIMER-END-HH * 60 * 60 * 100) +                  CIDLECHK
+005400                (TIMER-END-MM * 60 * 100) +                       CIDLECHK
+005500                (TIMER-END-SS * 100) +                            CIDLECHK
+005600                 TIMER-END-DD) -                                  CIDLECHK
+005700               ((TIMER-START-HH * 60 * 60 * 100) +                CIDLECHK
+005800                (TIMER-START-MM * 60 * 100) +                     CIDLECHK
+005900                (TIMER-START-SS * 100) +                          CIDLECHK
+006000                 TIMER-START-DD)                                  CIDLECHK
+006100     END-IF.                                                      CIDLECHK
+006200                                                                  CIDLECHK
+006300     IF TIMER-ELAPSED IS GREATER THAN OR EQUAL TO                 CIDLECHK
+006400           (BANK-IDLE-TIMEOUT-MINS * 60 * 100)                    CIDLECHK
+006500        SET WS-SESSION-TIMED-OUT TO TRUE                          CIDLECHK
+006600     END-IF.                                                      CIDLECHK
+006700 CHECK-IDLE-TIMEOUT-EXIT.                                         CIDLECHK
+006800     EXIT.                                                        CIDLECHK
+006900                                                                  CIDLECHK
