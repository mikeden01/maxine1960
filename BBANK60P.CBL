@@ -0,0 +1,396 @@
+000100***************************************************************** BBANK60P
+000200*                                                               * BBANK60P
+000300*   Copyright (C) 1998-2002 Micro Focus. All Rights Reserved.   * BBANK60P
+000400*   This demonstration program is provided for use by users     * BBANK60P
+000500*   of Micro Focus products and may be used, modified and       * BBANK60P
+000600*   distributed as part of your application provided that       * BBANK60P
+000700*   you properly acknowledge the copyright of Micro Focus       * BBANK60P
+000800*   in this material.                                           * BBANK60P
+000900*                                                               * BBANK60P
+001000***************************************************************** BBANK60P
+001100                                                                  BBANK60P
+001200***************************************************************** BBANK60P
+001300* Program:     BBANK60P.CBL                                     * BBANK60P
+001400* Layer:       Business logic                                   * BBANK60P
+001500* Function:    Change of address, verify-then-commit            * BBANK60P
+001600***************************************************************** BBANK60P
+001700                                                                  BBANK60P
+001800 IDENTIFICATION DIVISION.                                         BBANK60P
+001900 PROGRAM-ID.                                                      BBANK60P
+002000     BBANK60P.                                                    BBANK60P
+002100 DATE-WRITTEN.                                                    BBANK60P
+002200     September 2002.                                              BBANK60P
+002300 DATE-COMPILED.                                                   BBANK60P
+002400     Today.                                                       BBANK60P
+002500                                                                  BBANK60P
+002600 ENVIRONMENT DIVISION.                                            BBANK60P
+002700                                                                  BBANK60P
+002800 DATA DIVISION.                                                   BBANK60P
+002900 WORKING-STORAGE SECTION.                                         BBANK60P
+003000 01  WS-MISC-STORAGE.                                             BBANK60P
+003100   05  WS-PROGRAM-ID                         PIC X(8)             BBANK60P
+003200       VALUE 'BBANK60P'.                                          BBANK60P
+003300   05  WS-INPUT-FLAG                         PIC X(1).            BBANK60P
+003400     88  INPUT-OK                            VALUE '0'.           BBANK60P
+003500     88  INPUT-ERROR                         VALUE '1'.           BBANK60P
+003600   05  WS-RETURN-FLAG                        PIC X(1).            BBANK60P
+003700     88  WS-RETURN-FLAG-OFF                  VALUE LOW-VALUES.    BBANK60P
+003800     88  WS-RETURN-FLAG-ON                   VALUE '1'.           BBANK60P
+003900   05  WS-RETURN-MSG                         PIC X(75).           BBANK60P
+004000     88  WS-RETURN-MSG-OFF                   VALUE SPACES.        BBANK60P
+004100   05  WS-PFK-FLAG                           PIC X(1).            BBANK60P
+004200     88  PFK-VALID                           VALUE '0'.           BBANK60P
+004300     88  PFK-INVALID                         VALUE '1'.           BBANK60P
+004301   05  WS-IDLE-FLAG                        PIC X(1).              BBANK60P
+004302     88  SESSION-NOT-TIMED-OUT             VALUE '0'.             BBANK60P
+004303     88  WS-SESSION-TIMED-OUT              VALUE '1'.             BBANK60P
+004400   05  WS-ERROR-MSG                          PIC X(75).           BBANK60P
+004500                                                                  BBANK60P
+004600 01  WS-BANK-DATA.                                                BBANK60P
+004700 COPY CBANKDAT.                                                   BBANK60P
+004702 COPY CTIMERD.                                                    BBANK60P
+004800 01  WS-EXCEPTION-DATA.                                           BBANK60P
+004900 COPY CBANKD16.                                                   BBANK60P
+005000                                                                  BBANK60P
+005100 01  WS-HELP-DATA.                                                BBANK60P
+005200 COPY CHELPD01.                                                   BBANK60P
+005300                                                                  BBANK60P
+005400 01  WS-ADDRESS-DATA.                                             BBANK60P
+005500 COPY CBANKD02.                                                   BBANK60P
+005600                                                                  BBANK60P
+005700 01  WS-AUDIT-DATA.                                               BBANK60P
+005800 COPY CBANKD07.                                                   BBANK60P
+005900                                                                  BBANK60P
+006000 01  WS-STATE-PROV-DATA.                                          BBANK60P
+006100 COPY CSTATESD.                                                   BBANK60P
+006200                                                                  BBANK60P
+006300 COPY CABENDD.                                                    BBANK60P
+006400                                                                  BBANK60P
+006500 LINKAGE SECTION.                                                 BBANK60P
+006600 01  DFHCOMMAREA.                                                 BBANK60P
+006700   05  LK-COMMAREA                           PIC X(6407).         BBANK60P
+006800                                                                  BBANK60P
+006900 COPY CENTRY.                                                     BBANK60P
+007000***************************************************************** BBANK60P
+007100* Make ourselves re-entrant                                    *  BBANK60P
+007200***************************************************************** BBANK60P
+007300     MOVE SPACES TO WS-ERROR-MSG.                                 BBANK60P
+007400                                                                  BBANK60P
+007500***************************************************************** BBANK60P
+007600* Move the passed area to our area                             *  BBANK60P
+007700***************************************************************** BBANK60P
+007800     MOVE DFHCOMMAREA (1:LENGTH OF WS-BANK-DATA) TO WS-BANK-DATA. BBANK60P
+007900                                                                  BBANK60P
+008000***************************************************************** BBANK60P
+008100* Ensure error message is cleared                              *  BBANK60P
+008200***************************************************************** BBANK60P
+008300     MOVE SPACES TO BANK-ERROR-MSG.                               BBANK60P
+008400                                                                  BBANK60P
+008500***************************************************************** BBANK60P
+008600* This is the main process                                     *  BBANK60P
+008700***************************************************************** BBANK60P
+008800                                                                  BBANK60P
+008900***************************************************************** BBANK60P
+009000* Save the passed return flag and then turn it off             *  BBANK60P
+009100***************************************************************** BBANK60P
+009200     MOVE BANK-RETURN-FLAG TO WS-RETURN-FLAG.                     BBANK60P
+009300     SET BANK-RETURN-FLAG-OFF TO TRUE.                            BBANK60P
+009301                                                                  BBANK60P
+009302***************************************************************** BBANK60P
+009303* Force a logoff if the session has been idle too long      *     BBANK60P
+009304***************************************************************** BBANK60P
+009305     SET SESSION-NOT-TIMED-OUT TO TRUE.                           BBANK60P
+009306     PERFORM CHECK-IDLE-TIMEOUT THRU                              BBANK60P
+009307             CHECK-IDLE-TIMEOUT-EXIT.                             BBANK60P
+009308     IF WS-SESSION-TIMED-OUT                                      BBANK60P
+009309        MOVE 'BBANK60P' TO BANK-LAST-PROG                         BBANK60P
+009310        MOVE 'BBANK99P' TO BANK-NEXT-PROG                         BBANK60P
+009311        MOVE 'MBANK99' TO BANK-NEXT-MAPSET                        BBANK60P
+009312        MOVE 'BANK99A' TO BANK-NEXT-MAP                           BBANK60P
+009313        MOVE 'Session timed out due to inactivity' TO             BBANK60P
+009314             BANK-ERROR-MSG                                       BBANK60P
+009315        SET BANK-AID-ENTER TO TRUE                                BBANK60P
+009316        GO TO COMMON-RETURN                                       BBANK60P
+009317     END-IF.                                                      BBANK60P
+009400                                                                  BBANK60P
+009500***************************************************************** BBANK60P
+009600* Check the AID to see if its valid at this point              *  BBANK60P
+009700***************************************************************** BBANK60P
+009800     SET PFK-INVALID TO TRUE.                                     BBANK60P
+009900     IF BANK-AID-ENTER OR                                         BBANK60P
+010000        BANK-AID-PFK03 OR                                         BBANK60P
+010100        BANK-AID-PFK04                                            BBANK60P
+010200        SET PFK-VALID TO TRUE                                     BBANK60P
+010300     END-IF.                                                      BBANK60P
+010400     IF BANK-AID-PFK01 AND                                        BBANK60P
+010500        BANK-HELP-INACTIVE                                        BBANK60P
+010600        SET BANK-HELP-ACTIVE TO TRUE                              BBANK60P
+010700        SET PFK-VALID TO TRUE                                     BBANK60P
+010800     END-IF.                                                      BBANK60P
+010900     IF PFK-INVALID                                               BBANK60P
+011000        SET BANK-AID-ENTER TO TRUE                                BBANK60P
+011100     END-IF.                                                      BBANK60P
+011200                                                                  BBANK60P
+011300***************************************************************** BBANK60P
+011400* Check the AID to see if we have to quit                      *  BBANK60P
+011500***************************************************************** BBANK60P
+011600     IF BANK-AID-PFK03                                            BBANK60P
+011700        MOVE 'BBANK60P' TO BANK-LAST-PROG                         BBANK60P
+011800        MOVE 'BBANK99P' TO BANK-NEXT-PROG                         BBANK60P
+011900        MOVE 'MBANK99' TO BANK-NEXT-MAPSET                        BBANK60P
+012000        MOVE 'BANK99A' TO BANK-NEXT-MAP                           BBANK60P
+012100        GO TO COMMON-RETURN                                       BBANK60P
+012200     END-IF.                                                      BBANK60P
+012300                                                                  BBANK60P
+012400***************************************************************** BBANK60P
+012500* Check to see if user needs or has been using help            *  BBANK60P
+012600***************************************************************** BBANK60P
+012700     IF BANK-HELP-ACTIVE                                          BBANK60P
+012800        IF BANK-AID-PFK04                                         BBANK60P
+012900           SET BANK-HELP-INACTIVE TO TRUE                         BBANK60P
+013000           MOVE 00 TO BANK-HELP-SCREEN                            BBANK60P
+013100           MOVE 'BBANK60P' TO BANK-LAST-PROG                      BBANK60P
+013200           MOVE 'BBANK60P' TO BANK-NEXT-PROG                      BBANK60P
+013300           MOVE 'MBANK60' TO BANK-LAST-MAPSET                     BBANK60P
+013400           MOVE 'HELP60A' TO BANK-LAST-MAP                        BBANK60P
+013500           MOVE 'MBANK60' TO BANK-NEXT-MAPSET                     BBANK60P
+013600           MOVE 'BANK60A' TO BANK-NEXT-MAP                        BBANK60P
+013700           GO TO COMMON-RETURN                                    BBANK60P
+013800        ELSE                                                      BBANK60P
+013900           MOVE 01 TO BANK-HELP-SCREEN                            BBANK60P
+014000           MOVE 'BBANK60P' TO BANK-LAST-PROG                      BBANK60P
+014100           MOVE 'BBANK60P' TO BANK-NEXT-PROG                      BBANK60P
+014200           MOVE 'MBANK60' TO BANK-LAST-MAPSET                     BBANK60P
+014300           MOVE 'BANK60A' TO BANK-LAST-MAP                        BBANK60P
+014400           MOVE 'MBANK60' TO BANK-NEXT-MAPSET                     BBANK60P
+014500           MOVE 'HELP60A' TO BANK-NEXT-MAP                        BBANK60P
+014600           MOVE 'BANK60' TO HELP01I-SCRN                          BBANK60P
+014700           COPY CHELPX01.                                         BBANK60P
+014800           MOVE HELP01O-DATA TO BANK-HELP-DATA                    BBANK60P
+014900           GO TO COMMON-RETURN                                    BBANK60P
+015000        END-IF                                                    BBANK60P
+015100     END-IF.                                                      BBANK60P
+015200                                                                  BBANK60P
+015300***************************************************************** BBANK60P
+015400* Check the AID to see if we have to return to previous screen *  BBANK60P
+015500***************************************************************** BBANK60P
+015600     IF BANK-AID-PFK04                                            BBANK60P
+015700        MOVE 'BBANK60P' TO BANK-LAST-PROG                         BBANK60P
+015800        MOVE 'BBANK20P' TO BANK-NEXT-PROG                         BBANK60P
+015900        MOVE 'MBANK20' TO BANK-NEXT-MAPSET                        BBANK60P
+016000        MOVE 'BANK20A' TO BANK-NEXT-MAP                           BBANK60P
+016100        SET BANK-AID-ENTER TO TRUE                                BBANK60P
+016200        GO TO COMMON-RETURN                                       BBANK60P
+016300     END-IF.                                                      BBANK60P
+016400                                                                  BBANK60P
+016500* Check if we have set the screen up before or is this 1st time   BBANK60P
+016600     IF BANK-LAST-MAPSET IS NOT EQUAL TO 'MBANK60'                BBANK60P
+016700        PERFORM FETCH-CURRENT-ADDRESS THRU                        BBANK60P
+016800                FETCH-CURRENT-ADDRESS-EXIT                        BBANK60P
+016900        SET ADDR-CHANGE-REQUEST TO TRUE                           BBANK60P
+017000        MOVE WS-RETURN-MSG TO BANK-ERROR-MSG                      BBANK60P
+017100        MOVE 'BBANK60P' TO BANK-LAST-PROG                         BBANK60P
+017200        MOVE 'BBANK60P' TO BANK-NEXT-PROG                         BBANK60P
+017300        MOVE 'MBANK60' TO BANK-LAST-MAPSET                        BBANK60P
+017400        MOVE 'BANK60A' TO BANK-LAST-MAP                           BBANK60P
+017500        MOVE 'MBANK60' TO BANK-NEXT-MAPSET                        BBANK60P
+017600        MOVE 'BANK60A' TO BANK-NEXT-MAP                           BBANK60P
+017700        MOVE SPACES TO BANK-ERROR-MSG                             BBANK60P
+017800        GO TO COMMON-RETURN                                       BBANK60P
+017900     END-IF.                                                      BBANK60P
+018000                                                                  BBANK60P
+018100* A request has been keyed - drive the verify-then-commit steps   BBANK60P
+018200     EVALUATE TRUE                                                BBANK60P
+018300       WHEN ADDR-CHANGE-REQUEST                                   BBANK60P
+018400         PERFORM VALIDATE-DATA THRU                               BBANK60P
+018500                 VALIDATE-DATA-EXIT                               BBANK60P
+018600         IF INPUT-ERROR                                           BBANK60P
+018700            MOVE WS-ERROR-MSG TO BANK-ERROR-MSG                   BBANK60P
+018800         ELSE                                                     BBANK60P
+018900            SET ADDR-CHANGE-VERIFY TO TRUE                        BBANK60P
+019000            MOVE 'Verify details, press Enter to confirm'         BBANK60P
+019100              TO BANK-ERROR-MSG                                   BBANK60P
+019200         END-IF                                                   BBANK60P
+019300       WHEN ADDR-CHANGE-VERIFY                                    BBANK60P
+019400         PERFORM PROCESS-COMMIT THRU                              BBANK60P
+019500                 PROCESS-COMMIT-EXIT                              BBANK60P
+019600         SET ADDR-CHANGE-REQUEST TO TRUE                          BBANK60P
+019700         MOVE WS-ERROR-MSG TO BANK-ERROR-MSG                      BBANK60P
+019800       WHEN OTHER                                                 BBANK60P
+019900         SET ADDR-CHANGE-REQUEST TO TRUE                          BBANK60P
+020000     END-EVALUATE.                                                BBANK60P
+020100                                                                  BBANK60P
+020200     MOVE 'BBANK60P' TO BANK-LAST-PROG.                           BBANK60P
+020300     MOVE 'BBANK60P' TO BANK-NEXT-PROG.                           BBANK60P
+020400     MOVE 'MBANK60' TO BANK-LAST-MAPSET.                          BBANK60P
+020500     MOVE 'BANK60A' TO BANK-LAST-MAP.                             BBANK60P
+020600     MOVE 'MBANK60' TO BANK-NEXT-MAPSET.                          BBANK60P
+020700     MOVE 'BANK60A' TO BANK-NEXT-MAP.                             BBANK60P
+020800     GO TO COMMON-RETURN.                                         BBANK60P
+020900                                                                  BBANK60P
+021000***************************************************************** BBANK60P
+021100* If we get this far then we have an error in our logic as we  *  BBANK60P
+021200* don't know where to go next.                                 *  BBANK60P
+021300***************************************************************** BBANK60P
+021400     IF NOT BANK-ENV-CICS                                         BBANK60P
+021500        MOVE WS-PROGRAM-ID TO ABEND-CULPRIT                       BBANK60P
+021600        MOVE '0001' TO ABEND-CODE                                 BBANK60P
+021700        MOVE SPACES TO ABEND-REASON                               BBANK60P
+021800        COPY CABENDPO.                                            BBANK60P
+021900     END-IF.                                                      BBANK60P
+022000     GOBACK.                                                      BBANK60P
+022100                                                                  BBANK60P
+022200 COMMON-RETURN.                                                   BBANK60P
+022300     IF BANK-ERROR-MSG NOT EQUAL TO SPACES                        BBANK60P
+022400        MOVE SPACES TO CD16-DATA                                  BBANK60P
+022500        MOVE BANK-USERID TO CD16I-PERSON-PID                      BBANK60P
+022600        MOVE WS-PROGRAM-ID TO CD16I-PROGRAM                       BBANK60P
+022700        MOVE BANK-ERROR-MSG TO CD16I-MESSAGE                      BBANK60P
+022800     COPY CBANKX16.                                               BBANK60P
+022900     END-IF.                                                      BBANK60P
+023000     MOVE WS-BANK-DATA TO DFHCOMMAREA (1:LENGTH OF WS-BANK-DATA). BBANK60P
+023100 COPY CRETURN.                                                    BBANK60P
+023200                                                                  BBANK60P
+023300***************************************************************** BBANK60P
+023400* Read the customer's current address details                  *  BBANK60P
+023500***************************************************************** BBANK60P
+023600 FETCH-CURRENT-ADDRESS.                                           BBANK60P
+023700     MOVE SPACES TO CD02-DATA.                                    BBANK60P
+023800     SET CD02I-READ TO TRUE.                                      BBANK60P
+023900     MOVE BANK-USERID TO CD02I-CONTACT-ID.                        BBANK60P
+024000 COPY CBANKX02.                                                   BBANK60P
+024100     MOVE CD02O-CONTACT-ID TO BANK-SCR60-CONTACT-ID.              BBANK60P
+024200     MOVE CD02O-CONTACT-NAME TO BANK-SCR60-CONTACT-NAME.          BBANK60P
+024300     MOVE CD02O-CONTACT-ADDR1 TO BANK-SCR60-OLD-ADDR1.            BBANK60P
+024400     MOVE CD02O-CONTACT-ADDR2 TO BANK-SCR60-OLD-ADDR2.            BBANK60P
+024500     MOVE CD02O-CONTACT-STATE TO BANK-SCR60-OLD-STATE.            BBANK60P
+024600     MOVE CD02O-CONTACT-CNTRY TO BANK-SCR60-OLD-CNTRY.            BBANK60P
+024700     MOVE CD02O-CONTACT-PSTCDE TO BANK-SCR60-OLD-PSTCDE.          BBANK60P
+024800     MOVE CD02O-CONTACT-TELNO TO BANK-SCR60-OLD-TELNO.            BBANK60P
+024900     MOVE CD02O-CONTACT-EMAIL TO BANK-SCR60-OLD-EMAIL.            BBANK60P
+025000     MOVE CD02O-CONTACT-SEND-MAIL TO BANK-SCR60-OLD-SEND-MAIL.    BBANK60P
+025100     MOVE CD02O-CONTACT-SEND-EMAIL TO BANK-SCR60-OLD-SEND-EMAIL.  BBANK60P
+025200     MOVE BANK-SCR60-OLD-DETS TO BANK-SCR60-NEW-DETS.             BBANK60P
+025300 FETCH-CURRENT-ADDRESS-EXIT.                                      BBANK60P
+025400     EXIT.                                                        BBANK60P
+025500                                                                  BBANK60P
+025600***************************************************************** BBANK60P
+025700* Validate the teller's keyed-in new address details            * BBANK60P
+025800***************************************************************** BBANK60P
+025900 VALIDATE-DATA.                                                   BBANK60P
+026000     SET INPUT-OK TO TRUE.                                        BBANK60P
+026100     IF GUEST                                                     BBANK60P
+026200        MOVE 'Guest users cannot change contact details'          BBANK60P
+026300          TO WS-ERROR-MSG                                         BBANK60P
+026400        GO TO VALIDATE-DATA-ERROR                                 BBANK60P
+026500     END-IF.                                                      BBANK60P
+026600     IF BANK-SCR60-NEW-ADDR1 IS EQUAL TO SPACES                   BBANK60P
+026700        MOVE 'Address line 1 is required' TO WS-ERROR-MSG         BBANK60P
+026800        GO TO VALIDATE-DATA-ERROR                                 BBANK60P
+026900     END-IF.                                                      BBANK60P
+027000     IF BANK-SCR60-NEW-STATE IS EQUAL TO SPACES                   BBANK60P
+027100        MOVE 'State/province is required' TO WS-ERROR-MSG         BBANK60P
+027200        GO TO VALIDATE-DATA-ERROR                                 BBANK60P
+027300     END-IF.                                                      BBANK60P
+027400     IF BANK-SCR60-NEW-CNTRY IS EQUAL TO SPACES                   BBANK60P
+027500        MOVE 'Country is required' TO WS-ERROR-MSG                BBANK60P
+027600        GO TO VALIDATE-DATA-ERROR                                 BBANK60P
+027700     END-IF.                                                      BBANK60P
+027800     MOVE BANK-SCR60-NEW-CNTRY (1:3) TO STATE-PROV-WK-CNTRY.      BBANK60P
+027900     MOVE BANK-SCR60-NEW-STATE (1:3) TO STATE-PROV-WK-STCD.       BBANK60P
+028000     IF STATE-PROV-WK-CNTRY IS EQUAL TO 'USA' OR                  BBANK60P
+028100                                  EQUAL TO 'CDN' OR               BBANK60P
+028200                                  EQUAL TO 'AUS' OR               BBANK60P
+028300                                  EQUAL TO 'MEX'                  BBANK60P
+028400        PERFORM STATE-PROV-LOOKUP THRU STATE-PROV-LOOKUP-EXIT     BBANK60P
+028500        IF STATE-PROV-NOT-FOUND                                   BBANK60P
+028600           MOVE 'Invalid state/province for this country' TO      BBANK60P
+028700                                          WS-ERROR-MSG            BBANK60P
+028800           GO TO VALIDATE-DATA-ERROR                              BBANK60P
+028900        END-IF                                                    BBANK60P
+029000     END-IF.                                                      BBANK60P
+029100     IF BANK-SCR60-NEW-PSTCDE IS EQUAL TO SPACES                  BBANK60P
+029200        MOVE 'Postal code is required' TO WS-ERROR-MSG            BBANK60P
+029300        GO TO VALIDATE-DATA-ERROR                                 BBANK60P
+029400     END-IF.                                                      BBANK60P
+029500     IF BANK-SCR60-NEW-TELNO IS EQUAL TO SPACES                   BBANK60P
+029600        MOVE 'Telephone number is required' TO WS-ERROR-MSG       BBANK60P
+029700        GO TO VALIDATE-DATA-ERROR                                 BBANK60P
+029800     END-IF.                                                      BBANK60P
+029900     GO TO VALIDATE-DATA-EXIT.                                    BBANK60P
+030000 VALIDATE-DATA-ERROR.                                             BBANK60P
+030100     SET INPUT-ERROR TO TRUE.                                     BBANK60P
+030200 VALIDATE-DATA-EXIT.                                              BBANK60P
+030300     EXIT.                                                        BBANK60P
+030400                                                                  BBANK60P
+030500***************************************************************** BBANK60P
+030600* Commit the verified change - update BNKCUST and write the    *  BBANK60P
+030700* before/after audit record                                    *  BBANK60P
+030800***************************************************************** BBANK60P
+030900 PROCESS-COMMIT.                                                  BBANK60P
+031000     MOVE SPACES TO CD02-DATA.                                    BBANK60P
+031100     SET CD02I-WRITE TO TRUE.                                     BBANK60P
+031200     MOVE BANK-SCR60-CONTACT-ID TO CD02I-CONTACT-ID.              BBANK60P
+031300     MOVE BANK-SCR60-NEW-ADDR1 TO CD02I-CONTACT-ADDR1.            BBANK60P
+031400     MOVE BANK-SCR60-NEW-ADDR2 TO CD02I-CONTACT-ADDR2.            BBANK60P
+031500     MOVE BANK-SCR60-NEW-STATE TO CD02I-CONTACT-STATE.            BBANK60P
+031600     MOVE BANK-SCR60-NEW-CNTRY TO CD02I-CONTACT-CNTRY.            BBANK60P
+031700     MOVE BANK-SCR60-NEW-PSTCDE TO CD02I-CONTACT-PSTCDE.          BBANK60P
+031800     MOVE BANK-SCR60-NEW-TELNO TO CD02I-CONTACT-TELNO.            BBANK60P
+031900     MOVE BANK-SCR60-NEW-EMAIL TO CD02I-CONTACT-EMAIL.            BBANK60P
+032000     MOVE BANK-SCR60-NEW-SEND-MAIL TO CD02I-CONTACT-SEND-MAIL.    BBANK60P
+032100     MOVE BANK-SCR60-NEW-SEND-EMAIL TO CD02I-CONTACT-SEND-EMAIL.  BBANK60P
+032200     MOVE BANK-SCR60-OLD-ADDR1 TO CD02I-OLD-ADDR1.                 BBANK60P
+032300     MOVE BANK-SCR60-OLD-ADDR2 TO CD02I-OLD-ADDR2.                 BBANK60P
+032400     MOVE BANK-SCR60-OLD-STATE TO CD02I-OLD-STATE.                 BBANK60P
+032500     MOVE BANK-SCR60-OLD-CNTRY TO CD02I-OLD-CNTRY.                 BBANK60P
+032600     MOVE BANK-SCR60-OLD-PSTCDE TO CD02I-OLD-PSTCDE.               BBANK60P
+032700     MOVE BANK-SCR60-OLD-TELNO TO CD02I-OLD-TELNO.                 BBANK60P
+032800     MOVE BANK-SCR60-OLD-EMAIL TO CD02I-OLD-EMAIL.                 BBANK60P
+032900     MOVE BANK-SCR60-OLD-SEND-MAIL TO CD02I-OLD-SEND-MAIL.         BBANK60P
+033000     MOVE BANK-SCR60-OLD-SEND-EMAIL TO CD02I-OLD-SEND-EMAIL.       BBANK60P
+033100 COPY CBANKX02.                                                   BBANK60P
+033200     IF CD02O-CONTACT-ID IS EQUAL TO HIGH-VALUES                  BBANK60P
+033300        MOVE CD02O-CONTACT-NAME TO WS-ERROR-MSG                   BBANK60P
+033400        GO TO PROCESS-COMMIT-EXIT                                 BBANK60P
+033500     END-IF.                                                      BBANK60P
+033600     MOVE SPACES TO CD07-DATA.                                    BBANK60P
+033700     MOVE BANK-SCR60-CONTACT-ID TO CD07I-PERSON-PID.              BBANK60P
+033800     MOVE BANK-SCR60-OLD-ADDR1 TO CD07I-OLD-ADDR1.                BBANK60P
+033900     MOVE BANK-SCR60-OLD-ADDR2 TO CD07I-OLD-ADDR2.                BBANK60P
+034000     MOVE BANK-SCR60-OLD-STATE TO CD07I-OLD-STATE.                BBANK60P
+034100     MOVE BANK-SCR60-OLD-CNTRY TO CD07I-OLD-CNTRY.                BBANK60P
+034200     MOVE BANK-SCR60-OLD-PSTCDE TO CD07I-OLD-PSTCDE.              BBANK60P
+034300     MOVE BANK-SCR60-OLD-TELNO TO CD07I-OLD-TELNO.                BBANK60P
+034400     MOVE BANK-SCR60-OLD-EMAIL TO CD07I-OLD-EMAIL.                BBANK60P
+034500     MOVE BANK-SCR60-OLD-SEND-MAIL TO CD07I-OLD-SEND-MAIL.        BBANK60P
+034600     MOVE BANK-SCR60-OLD-SEND-EMAIL TO CD07I-OLD-SEND-EMAIL.      BBANK60P
+034700     MOVE BANK-SCR60-NEW-ADDR1 TO CD07I-NEW-ADDR1.                BBANK60P
+034800     MOVE BANK-SCR60-NEW-ADDR2 TO CD07I-NEW-ADDR2.                BBANK60P
+034900     MOVE BANK-SCR60-NEW-STATE TO CD07I-NEW-STATE.                BBANK60P
+035000     MOVE BANK-SCR60-NEW-CNTRY TO CD07I-NEW-CNTRY.                BBANK60P
+035100     MOVE BANK-SCR60-NEW-PSTCDE TO CD07I-NEW-PSTCDE.              BBANK60P
+035200     MOVE BANK-SCR60-NEW-TELNO TO CD07I-NEW-TELNO.                BBANK60P
+035300     MOVE BANK-SCR60-NEW-EMAIL TO CD07I-NEW-EMAIL.                BBANK60P
+035400     MOVE BANK-SCR60-NEW-SEND-MAIL TO CD07I-NEW-SEND-MAIL.        BBANK60P
+035500     MOVE BANK-SCR60-NEW-SEND-EMAIL TO CD07I-NEW-SEND-EMAIL.      BBANK60P
+035600     MOVE BANK-USERID TO CD07I-NEW-CHANGED-BY.                   BBANK60P
+035700 COPY CBANKX07.                                                   BBANK60P
+035800     IF CD07O-UPDATE-FAIL                                         BBANK60P
+035900        MOVE CD07O-MSG TO WS-ERROR-MSG                            BBANK60P
+036000     ELSE                                                         BBANK60P
+036100        MOVE 'Address updated successfully' TO WS-ERROR-MSG       BBANK60P
+036200     END-IF.                                                      BBANK60P
+036300     MOVE BANK-SCR60-NEW-DETS TO BANK-SCR60-OLD-DETS.             BBANK60P
+036400 PROCESS-COMMIT-EXIT.                                             BBANK60P
+036500     EXIT.                                                        BBANK60P
+036600                                                                  BBANK60P
+036700***************************************************************** BBANK60P
+036800* Validate a state/province against the country it belongs to   * BBANK60P
+036900***************************************************************** BBANK60P
+037000 COPY CSTATEPR.                                                   BBANK60P
+037100                                                                  BBANK60P
+037200***************************************************************** BBANK60P
+037300* Check for an idle session timeout                           *   BBANK60P
+037400***************************************************************** BBANK60P
+037500 COPY CIDLECHK.                                                   BBANK60P
