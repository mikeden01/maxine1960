@@ -0,0 +1,35 @@
+000100***************************************************************** CBANKD54
+000200*                                                               * CBANKD54
+000300*  Copyright(C) 1998-2002 Micro Focus. All Rights Reserved.     * CBANKD54
+000400*                                                               * CBANKD54
+000500***************************************************************** CBANKD54
+000600                                                                  CBANKD54
+000700***************************************************************** CBANKD54
+000800* CBANKD54.CPY                                                  * CBANKD54
+000900*---------------------------------------------------------------* CBANKD54
+001000* This area is used to drive and report back on a run of the    * CBANKD54
+001100* month-end statement job (DBANK54P), which rolls forward        * CBANKD54
+001200* BAC_LAST_STMT_DTE/BAC_LAST_STMT_BAL for every account and      * CBANKD54
+001300* summarises the type '1' activity read through DBANK51P/        * CBANKD54
+001400* DBANK52P.                                                      * CBANKD54
+001500***************************************************************** CBANKD54
+001600   05  CD54-DATA.                                                 CBANKD54
+001700     10  CD54I-DATA.                                              CBANKD54
+001710*        Checkpoint/restart key - spaces runs the full account CBANKD54
+001720*        list from the beginning; otherwise only accounts    CBANKD54
+001730*        after this PID are processed, letting an abended    CBANKD54
+001740*        run be restarted from CD54O-LAST-PID without         CBANKD54
+001750*        reworking statements already generated              CBANKD54
+001800       15  CD54I-RESTART-PID                 PIC X(5).            CBANKD54
+001900     10  CD54O-DATA.                                              CBANKD54
+002000       15  CD54O-RESULT                      PIC X(1).            CBANKD54
+002100         88  CD54O-RUN-OK                     VALUE '0'.          CBANKD54
+002200         88  CD54O-RUN-FAIL                   VALUE '1'.          CBANKD54
+002300       15  CD54O-ACCOUNTS-PROCESSED          PIC 9(7).            CBANKD54
+002400       15  CD54O-STATEMENTS-GENERATED        PIC 9(7).            CBANKD54
+002500       15  CD54O-STATEMENTS-FAILED           PIC 9(7).            CBANKD54
+002510*        PID of the last account successfully rolled         CBANKD54
+002520*        forward - pass this back in as CD54I-RESTART-PID    CBANKD54
+002530*        to resume a run that failed partway through         CBANKD54
+002540       15  CD54O-LAST-PID                    PIC X(5).            CBANKD54
+002600       15  CD54O-MSG                         PIC X(62).           CBANKD54
