@@ -0,0 +1,252 @@
+000100***************************************************************** DBANK54P
+000200*                                                               * DBANK54P
+000300*   Copyright (C) 1998-2002 Micro Focus. All Rights Reserved.   * DBANK54P
+000400*   This demonstration program is provided for use by users     * DBANK54P
+000500*   of Micro Focus products and may be used, modified and       * DBANK54P
+000600*   distributed as part of your application provided that       * DBANK54P
+000700*   you properly acknowledge the copyright of Micro Focus       * DBANK54P
+000800*   in this material.                                           * DBANK54P
+000900*                                                               * DBANK54P
+001000***************************************************************** DBANK54P
+001100                                                                  DBANK54P
+001200***************************************************************** DBANK54P
+001300* Program:     DBANK54P.CBL                                     * DBANK54P
+001400* Function:    Month-end statement job - for every account,     * DBANK54P
+001500*              totals its type '1' activity read via DBANK52P   * DBANK54P
+001600*              and rolls BAC_LAST_STMT_DTE/BAC_LAST_STMT_BAL     * DBANK54P
+001700*              forward to today/the current balance, using the  * DBANK54P
+001800*              account list already read via DBANK51P           * DBANK54P
+001900*              SQL version                                      * DBANK54P
+002000***************************************************************** DBANK54P
+002100                                                                  DBANK54P
+002200 IDENTIFICATION DIVISION.                                         DBANK54P
+002300 PROGRAM-ID.                                                      DBANK54P
+002400     DBANK54P.                                                    DBANK54P
+002500 DATE-WRITTEN.                                                    DBANK54P
+002600     August 2026.                                                 DBANK54P
+002700 DATE-COMPILED.                                                   DBANK54P
+002800     Today.                                                       DBANK54P
+002900                                                                  DBANK54P
+003000 ENVIRONMENT DIVISION.                                            DBANK54P
+003100                                                                  DBANK54P
+003200 DATA DIVISION.                                                   DBANK54P
+003300                                                                  DBANK54P
+003400 WORKING-STORAGE SECTION.                                         DBANK54P
+003500 01  WS-MISC-STORAGE.                                             DBANK54P
+003600   05  WS-PROGRAM-ID                         PIC X(8)             DBANK54P
+003700       VALUE 'DBANK54P'.                                          DBANK54P
+003800   05  WS-COMMAREA-LENGTH                    PIC 9(5).            DBANK54P
+003900                                                                  DBANK54P
+004000 01  WS-STATEMENT-TOTALS.                                         DBANK54P
+004100   05  WS-STMT-ACTIVITY-AMT                  PIC S9(7)V99.        DBANK54P
+004200                                                                  DBANK54P
+004300***************************************************************** DBANK54P
+004400* Commarea used to drive DBANK51P - reads the account details    * DBANK54P
+004500* off VBNKDETS one row (one account) at a time                  * DBANK54P
+004600***************************************************************** DBANK54P
+004700 01  WS-51-COMMAREA.                                              DBANK54P
+004800   COPY CIOFUNCS.                                                 DBANK54P
+004900     EXEC SQL                                                     DBANK54P
+005000          INCLUDE CBANKD51                                        DBANK54P
+005100     END-EXEC.                                                    DBANK54P
+005200                                                                  DBANK54P
+005300***************************************************************** DBANK54P
+005400* Commarea used to drive DBANK52P - reads the type '1' transfer  * DBANK54P
+005500* rows, which this job re-scans once per account since DBANK52P * DBANK54P
+005600* has no per-account filter of its own                          * DBANK54P
+005700***************************************************************** DBANK54P
+005800 01  WS-52-COMMAREA.                                              DBANK54P
+005900   COPY CIOFUNCS.                                                 DBANK54P
+006000     EXEC SQL                                                     DBANK54P
+006100          INCLUDE CBANKD51                                        DBANK54P
+006200     END-EXEC.                                                    DBANK54P
+006300     EXEC SQL                                                     DBANK54P
+006400          INCLUDE CBANKD52                                        DBANK54P
+006500     END-EXEC.                                                    DBANK54P
+006600                                                                  DBANK54P
+006700***************************************************************** DBANK54P
+006800* Commarea used to call the shared alert-dispatch building       * DBANK54P
+006900* block, DBANK59P, once per channel a customer has opted into     * DBANK54P
+007000***************************************************************** DBANK54P
+007100 01  WS-59-COMMAREA.                                              DBANK54P
+007200     COPY CBANKD59.                                               DBANK54P
+007300                                                                  DBANK54P
+007400   EXEC SQL                                                       DBANK54P
+007500        BEGIN DECLARE SECTION                                     DBANK54P
+007600   END-EXEC.                                                      DBANK54P
+007700 01  WS-COMMAREA.                                                 DBANK54P
+007800     EXEC SQL                                                     DBANK54P
+007900          INCLUDE CBANKD54                                        DBANK54P
+008000     END-EXEC.                                                    DBANK54P
+008100     EXEC SQL                                                     DBANK54P
+008200          INCLUDE CBANKSCS                                        DBANK54P
+008300     END-EXEC.                                                    DBANK54P
+008400     EXEC SQL                                                     DBANK54P
+008500          INCLUDE SQLCA                                           DBANK54P
+008600     END-EXEC.                                                    DBANK54P
+008700                                                                  DBANK54P
+008800 COPY CABENDD.                                                    DBANK54P
+008900     EXEC SQL                                                     DBANK54P
+009000          END DECLARE SECTION                                     DBANK54P
+009100     END-EXEC.                                                    DBANK54P
+009200                                                                  DBANK54P
+009300 LINKAGE SECTION.                                                 DBANK54P
+009400 01  DFHCOMMAREA.                                                 DBANK54P
+009500   05  LK-COMMAREA                           PIC X(1)             DBANK54P
+009600       OCCURS 1 TO 6144 TIMES                                     DBANK54P
+009700         DEPENDING ON WS-COMMAREA-LENGTH.                         DBANK54P
+009800                                                                  DBANK54P
+009900 COPY CENTRY.                                                     DBANK54P
+010000***************************************************************** DBANK54P
+010100* Move the passed area to our area                              * DBANK54P
+010200***************************************************************** DBANK54P
+010300     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.            DBANK54P
+010400     MOVE DFHCOMMAREA TO WS-COMMAREA.                             DBANK54P
+010500                                                                  DBANK54P
+010600***************************************************************** DBANK54P
+010700* Initialize our output area                                    * DBANK54P
+010800***************************************************************** DBANK54P
+010900     INITIALIZE CD54O-DATA.                                       DBANK54P
+011000     SET CD54O-RUN-OK TO TRUE.                                    DBANK54P
+011100                                                                  DBANK54P
+011200***************************************************************** DBANK54P
+011300* Open DBANK51P's account-details cursor and work our way       * DBANK54P
+011400* through every account, rolling its statement fields forward   * DBANK54P
+011500* - passing on our own restart key lets a rerun pick up after   * DBANK54P
+011600* the last account a previous, abended run completed            * DBANK54P
+011700***************************************************************** DBANK54P
+011800     MOVE CD54I-RESTART-PID TO CD51I-PID.                         DBANK54P
+011900     MOVE CD54I-RESTART-PID TO CD54O-LAST-PID.                    DBANK54P
+012000     SET IO-REQUEST-FUNCTION-OPEN TO TRUE.                        DBANK54P
+012100     CALL 'DBANK51P' USING WS-51-COMMAREA.                        DBANK54P
+012200     IF IO-REQUEST-STATUS-ERROR                                   DBANK54P
+012300        SET CD54O-RUN-FAIL TO TRUE                                DBANK54P
+012400        MOVE 'Unable to open account details cursor' TO           DBANK54P
+012500             CD54O-MSG                                            DBANK54P
+012600        GO TO DBANK54P-EXIT                                       DBANK54P
+012700     END-IF.                                                      DBANK54P
+012800                                                                  DBANK54P
+012900 STATEMENT-CYCLE-LOOP.                                            DBANK54P
+013000     SET IO-REQUEST-FUNCTION-READ TO TRUE.                        DBANK54P
+013100     CALL 'DBANK51P' USING WS-51-COMMAREA.                        DBANK54P
+013200     IF IO-REQUEST-STATUS-EOF                                     DBANK54P
+013300        GO TO STATEMENT-CYCLE-LOOP-EXIT                           DBANK54P
+013400     END-IF.                                                      DBANK54P
+013500     IF IO-REQUEST-STATUS-ERROR                                   DBANK54P
+013600        SET CD54O-RUN-FAIL TO TRUE                                DBANK54P
+013700        MOVE 'Unable to read the account details cursor' TO       DBANK54P
+013800             CD54O-MSG                                            DBANK54P
+013900        GO TO STATEMENT-CYCLE-LOOP-EXIT                           DBANK54P
+014000     END-IF.                                                      DBANK54P
+014100     ADD 1 TO CD54O-ACCOUNTS-PROCESSED.                           DBANK54P
+014200     PERFORM GENERATE-STATEMENT THRU                              DBANK54P
+014300             GENERATE-STATEMENT-EXIT.                             DBANK54P
+014400     MOVE CD51O-PID TO CD54O-LAST-PID.                            DBANK54P
+014500     GO TO STATEMENT-CYCLE-LOOP.                                  DBANK54P
+014600 STATEMENT-CYCLE-LOOP-EXIT.                                       DBANK54P
+014700     SET IO-REQUEST-FUNCTION-CLOSE TO TRUE.                       DBANK54P
+014800     CALL 'DBANK51P' USING WS-51-COMMAREA.                        DBANK54P
+014900                                                                  DBANK54P
+015000 DBANK54P-EXIT.                                                   DBANK54P
+015100***************************************************************** DBANK54P
+015200* Move the result back to the callers area                      * DBANK54P
+015300***************************************************************** DBANK54P
+015400     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).      DBANK54P
+015500                                                                  DBANK54P
+015600***************************************************************** DBANK54P
+015700* Return to our caller                                          * DBANK54P
+015800***************************************************************** DBANK54P
+015900 COPY CRETURN.                                                    DBANK54P
+016000                                                                  DBANK54P
+016100***************************************************************** DBANK54P
+016200* Total this account's type '1' activity via DBANK52P (re-scan  * DBANK54P
+016300* the transaction cursor once per account, keeping only rows    * DBANK54P
+016400* whose PID/account number match the account just read), then   * DBANK54P
+016500* roll the statement snapshot forward to today's balance/date   * DBANK54P
+016600***************************************************************** DBANK54P
+016700 GENERATE-STATEMENT.                                              DBANK54P
+016800     MOVE ZERO TO WS-STMT-ACTIVITY-AMT.                           DBANK54P
+016900     SET IO-REQUEST-FUNCTION-OPEN TO TRUE.                        DBANK54P
+017000     CALL 'DBANK52P' USING WS-52-COMMAREA.                        DBANK54P
+017100     IF IO-REQUEST-STATUS-ERROR                                   DBANK54P
+017200        ADD 1 TO CD54O-STATEMENTS-FAILED                          DBANK54P
+017300        GO TO GENERATE-STATEMENT-EXIT                             DBANK54P
+017400     END-IF.                                                      DBANK54P
+017500 GENERATE-STATEMENT-TXN-LOOP.                                     DBANK54P
+017600     SET IO-REQUEST-FUNCTION-READ TO TRUE.                        DBANK54P
+017700     CALL 'DBANK52P' USING WS-52-COMMAREA.                        DBANK54P
+017800     IF IO-REQUEST-STATUS-EOF                                     DBANK54P
+017900        GO TO GENERATE-STATEMENT-TXN-LOOP-EXIT                    DBANK54P
+018000     END-IF.                                                      DBANK54P
+018100     IF IO-REQUEST-STATUS-ERROR                                   DBANK54P
+018200        GO TO GENERATE-STATEMENT-TXN-LOOP-EXIT                    DBANK54P
+018300     END-IF.                                                      DBANK54P
+018400     IF CD52O-PID IS EQUAL TO CD51O-PID AND                       DBANK54P
+018500        CD52O-ACC-NO IS EQUAL TO CD51O-ACC-NO                     DBANK54P
+018600        ADD CD52O-AMOUNT TO WS-STMT-ACTIVITY-AMT                  DBANK54P
+018700     END-IF.                                                      DBANK54P
+018800     GO TO GENERATE-STATEMENT-TXN-LOOP.                           DBANK54P
+018900 GENERATE-STATEMENT-TXN-LOOP-EXIT.                                DBANK54P
+019000     SET IO-REQUEST-FUNCTION-CLOSE TO TRUE.                       DBANK54P
+019100     CALL 'DBANK52P' USING WS-52-COMMAREA.                        DBANK54P
+019200                                                                  DBANK54P
+019300***************************************************************** DBANK54P
+019400* The running balance already read off VBNKDETS is today's      * DBANK54P
+019500* closing balance for the account - that is what we snapshot    * DBANK54P
+019600* into BAC_LAST_STMT_BAL, alongside today's date, closing out   * DBANK54P
+019700* this statement period                                        * DBANK54P
+019800***************************************************************** DBANK54P
+019900     EXEC SQL                                                     DBANK54P
+020000          UPDATE BNKACC                                           DBANK54P
+020100          SET BAC_LAST_STMT_DTE = CURRENT DATE,                   DBANK54P
+020200              BAC_LAST_STMT_BAL = :CD51O-ACC-CURR-BAL              DBANK54P
+020300          WHERE BAC_PID   = :CD51O-PID                            DBANK54P
+020400            AND BAC_ACCNO = :CD51O-ACC-NO                         DBANK54P
+020500     END-EXEC.                                                    DBANK54P
+020600     IF SQLCODE IS NOT EQUAL TO ZERO                              DBANK54P
+020700        ADD 1 TO CD54O-STATEMENTS-FAILED                          DBANK54P
+020800        GO TO GENERATE-STATEMENT-EXIT                             DBANK54P
+020900     END-IF.                                                      DBANK54P
+021000     ADD 1 TO CD54O-STATEMENTS-GENERATED.                         DBANK54P
+021100     PERFORM DISPATCH-STATEMENT-ALERT THRU                        DBANK54P
+021200             DISPATCH-STATEMENT-ALERT-EXIT.                       DBANK54P
+021300 GENERATE-STATEMENT-EXIT.                                         DBANK54P
+021400     EXIT.                                                        DBANK54P
+021500                                                                  DBANK54P
+021600***************************************************************** DBANK54P
+021700* Tell this account's owner their statement is ready, for each  * DBANK54P
+021800* channel - mail/e-mail - the BCS_SEND_MAIL/BCS_SEND_EMAIL      * DBANK54P
+021900* preference flags on BNKCUST call for, the same way DBANK58P   * DBANK54P
+022000* dispatches its low-balance alerts                             * DBANK54P
+022100***************************************************************** DBANK54P
+022200 DISPATCH-STATEMENT-ALERT.                                        DBANK54P
+022300     EXEC SQL                                                     DBANK54P
+022400          SELECT BCS_SEND_MAIL,                                   DBANK54P
+022500                 BCS_SEND_EMAIL                                   DBANK54P
+022600          INTO :DCL-BCS-SEND-MAIL,                                DBANK54P
+022700               :DCL-BCS-SEND-EMAIL                                DBANK54P
+022800          FROM BNKCUST                                            DBANK54P
+022900          WHERE BCS_PID = :CD51O-PID                              DBANK54P
+023000     END-EXEC.                                                    DBANK54P
+023100     IF SQLCODE IS NOT EQUAL TO ZERO                              DBANK54P
+023200        GO TO DISPATCH-STATEMENT-ALERT-EXIT                       DBANK54P
+023300     END-IF.                                                      DBANK54P
+023400     IF DCL-BCS-SEND-MAIL IS EQUAL TO 'Y'                         DBANK54P
+023500        MOVE CD51O-PID TO CD59I-PID                               DBANK54P
+023600        MOVE CD51O-ACC-NO TO CD59I-ACCNO                          DBANK54P
+023700        MOVE 'STATEMENT READY' TO CD59I-REASON                    DBANK54P
+023800        MOVE 'M' TO CD59I-CHANNEL                                 DBANK54P
+023900        MOVE CD51O-ACC-CURR-BAL TO CD59I-AMOUNT                   DBANK54P
+024000        CALL 'DBANK59P' USING WS-59-COMMAREA                      DBANK54P
+024100     END-IF.                                                      DBANK54P
+024200     IF DCL-BCS-SEND-EMAIL IS EQUAL TO 'Y'                        DBANK54P
+024300        MOVE CD51O-PID TO CD59I-PID                               DBANK54P
+024400        MOVE CD51O-ACC-NO TO CD59I-ACCNO                          DBANK54P
+024500        MOVE 'STATEMENT READY' TO CD59I-REASON                    DBANK54P
+024600        MOVE 'E' TO CD59I-CHANNEL                                 DBANK54P
+024700        MOVE CD51O-ACC-CURR-BAL TO CD59I-AMOUNT                   DBANK54P
+024800        CALL 'DBANK59P' USING WS-59-COMMAREA                      DBANK54P
+024900     END-IF.                                                      DBANK54P
+025000 DISPATCH-STATEMENT-ALERT-EXIT.                                   DBANK54P
+025100     EXIT.                                                        DBANK54P
+025200                                                                  DBANK54P
