@@ -0,0 +1,367 @@
+000100***************************************************************** BBANK91P
+000200*                                                               * BBANK91P
+000300*   Copyright (C) 1998-2002 Micro Focus. All Rights Reserved.   * BBANK91P
+000400*   This demonstration program is provided for use by users     * BBANK91P
+000500*   of Micro Focus products and may be used, modified and       * BBANK91P
+000600*   distributed as part of your application provided that       * BBANK91P
+000700*   you properly acknowledge the copyright of Micro Focus       * BBANK91P
+000800*   in this material.                                           * BBANK91P
+000900*                                                               * BBANK91P
+001000***************************************************************** BBANK91P
+001100                                                                  BBANK91P
+001200***************************************************************** BBANK91P
+001300* Program:     BBANK91P.CBL                                     * BBANK91P
+001400* Layer:       Business logic                                   * BBANK91P
+001500* Function:    Sign up a new customer prior to sign on          * BBANK91P
+001600***************************************************************** BBANK91P
+001700                                                                  BBANK91P
+001800 IDENTIFICATION DIVISION.                                         BBANK91P
+001900 PROGRAM-ID.                                                      BBANK91P
+002000     BBANK91P.                                                    BBANK91P
+002100 DATE-WRITTEN.                                                    BBANK91P
+002200     August 2026.                                                 BBANK91P
+002300 DATE-COMPILED.                                                   BBANK91P
+002400     Today.                                                       BBANK91P
+002500                                                                  BBANK91P
+002600 ENVIRONMENT DIVISION.                                            BBANK91P
+002700                                                                  BBANK91P
+002800 DATA DIVISION.                                                   BBANK91P
+002900 WORKING-STORAGE SECTION.                                         BBANK91P
+003000 01  WS-MISC-STORAGE.                                             BBANK91P
+003100   05  WS-PROGRAM-ID                         PIC X(8)             BBANK91P
+003200       VALUE 'BBANK91P'.                                          BBANK91P
+003300   05  WS-INPUT-FLAG                         PIC X(1).            BBANK91P
+003400     88  INPUT-OK                            VALUE '0'.           BBANK91P
+003500     88  INPUT-ERROR                         VALUE '1'.           BBANK91P
+003600   05  WS-RETURN-FLAG                        PIC X(1).            BBANK91P
+003700     88  WS-RETURN-FLAG-OFF                  VALUE LOW-VALUES.    BBANK91P
+003800     88  WS-RETURN-FLAG-ON                   VALUE '1'.           BBANK91P
+003900   05  WS-RETURN-MSG                         PIC X(75).           BBANK91P
+004000     88  WS-RETURN-MSG-OFF                   VALUE SPACES.        BBANK91P
+004100   05  WS-PFK-FLAG                           PIC X(1).            BBANK91P
+004200     88  PFK-VALID                           VALUE '0'.           BBANK91P
+004300     88  PFK-INVALID                         VALUE '1'.           BBANK91P
+004301   05  WS-IDLE-FLAG                        PIC X(1).              BBANK91P
+004302     88  SESSION-NOT-TIMED-OUT             VALUE '0'.             BBANK91P
+004303     88  WS-SESSION-TIMED-OUT              VALUE '1'.             BBANK91P
+004400   05  WS-ERROR-MSG                          PIC X(75).           BBANK91P
+004401   05  WS-DYNAMIC-PGM                      PIC X(8).              BBANK91P
+004500                                                                  BBANK91P
+004600 01  WS-BANK-DATA.                                                BBANK91P
+004700 COPY CBANKDAT.                                                   BBANK91P
+004702 COPY CTIMERD.                                                    BBANK91P
+004800 01  WS-EXCEPTION-DATA.                                           BBANK91P
+004900 COPY CBANKD16.                                                   BBANK91P
+005000                                                                  BBANK91P
+005100 01  WS-HELP-DATA.                                                BBANK91P
+005200 COPY CHELPD01.                                                   BBANK91P
+005300                                                                  BBANK91P
+005400 01  WS-SIGNUP-DATA.                                              BBANK91P
+005500 COPY CBANKD11.                                                   BBANK91P
+                                                                         BBANK91P
+005510 01  WS-HASH-DATA.                                                BBANK91P
+005520 COPY CPSWDHD.                                                    BBANK91P
+005600                                                                  BBANK91P
+005700 01  WS-STATE-PROV-DATA.                                          BBANK91P
+005800 COPY CSTATESD.                                                   BBANK91P
+005900                                                                  BBANK91P
+006000 COPY CABENDD.                                                    BBANK91P
+006100                                                                  BBANK91P
+006200 LINKAGE SECTION.                                                 BBANK91P
+006300 01  DFHCOMMAREA.                                                 BBANK91P
+006400   05  LK-COMMAREA                           PIC X(6407).         BBANK91P
+006500                                                                  BBANK91P
+006600 COPY CENTRY.                                                     BBANK91P
+006700***************************************************************** BBANK91P
+006800* Make ourselves re-entrant                                     * BBANK91P
+006900***************************************************************** BBANK91P
+007000     MOVE SPACES TO WS-ERROR-MSG.                                 BBANK91P
+007100                                                                  BBANK91P
+007200***************************************************************** BBANK91P
+007300* Move the passed area to our area                              * BBANK91P
+007400***************************************************************** BBANK91P
+007500     MOVE DFHCOMMAREA (1:LENGTH OF WS-BANK-DATA) TO WS-BANK-DATA. BBANK91P
+007600                                                                  BBANK91P
+007700***************************************************************** BBANK91P
+007800* Ensure error message is cleared                               * BBANK91P
+007900***************************************************************** BBANK91P
+008000     MOVE SPACES TO BANK-ERROR-MSG.                               BBANK91P
+008100                                                                  BBANK91P
+008200***************************************************************** BBANK91P
+008300* This is the main process                                      * BBANK91P
+008400***************************************************************** BBANK91P
+008500                                                                  BBANK91P
+008600***************************************************************** BBANK91P
+008700* Save the passed return flag and then turn it off              * BBANK91P
+008800***************************************************************** BBANK91P
+008900     MOVE BANK-RETURN-FLAG TO WS-RETURN-FLAG.                     BBANK91P
+009000     SET BANK-RETURN-FLAG-OFF TO TRUE.                            BBANK91P
+009001                                                                  BBANK91P
+009002***************************************************************** BBANK91P
+009003* Force a logoff if the session has been idle too long      *     BBANK91P
+009004***************************************************************** BBANK91P
+009005     SET SESSION-NOT-TIMED-OUT TO TRUE.                           BBANK91P
+009006     PERFORM CHECK-IDLE-TIMEOUT THRU                              BBANK91P
+009007             CHECK-IDLE-TIMEOUT-EXIT.                             BBANK91P
+009008     IF WS-SESSION-TIMED-OUT                                      BBANK91P
+009009        MOVE 'BBANK91P' TO BANK-LAST-PROG                         BBANK91P
+009010        MOVE 'BBANK99P' TO BANK-NEXT-PROG                         BBANK91P
+009011        MOVE 'MBANK99' TO BANK-NEXT-MAPSET                        BBANK91P
+009012        MOVE 'BANK99A' TO BANK-NEXT-MAP                           BBANK91P
+009013        MOVE 'Session timed out due to inactivity' TO             BBANK91P
+009014             BANK-ERROR-MSG                                       BBANK91P
+009015        SET BANK-AID-ENTER TO TRUE                                BBANK91P
+009016        GO TO COMMON-RETURN                                       BBANK91P
+009017     END-IF.                                                      BBANK91P
+009100                                                                  BBANK91P
+009200***************************************************************** BBANK91P
+009300* Check the AID to see if its valid at this point               * BBANK91P
+009400***************************************************************** BBANK91P
+009500     SET PFK-INVALID TO TRUE.                                     BBANK91P
+009600     IF BANK-AID-ENTER OR                                         BBANK91P
+009700        BANK-AID-PFK03 OR                                         BBANK91P
+009800        BANK-AID-PFK04                                            BBANK91P
+009900        SET PFK-VALID TO TRUE                                     BBANK91P
+010000     END-IF.                                                      BBANK91P
+010100     IF BANK-AID-PFK01 AND                                        BBANK91P
+010200        BANK-HELP-INACTIVE                                        BBANK91P
+010300        SET BANK-HELP-ACTIVE TO TRUE                              BBANK91P
+010400        SET PFK-VALID TO TRUE                                     BBANK91P
+010500     END-IF.                                                      BBANK91P
+010600     IF PFK-INVALID                                               BBANK91P
+010700        SET BANK-AID-ENTER TO TRUE                                BBANK91P
+010800     END-IF.                                                      BBANK91P
+010900                                                                  BBANK91P
+011000***************************************************************** BBANK91P
+011100* Check the AID to see if we have to quit                       * BBANK91P
+011200***************************************************************** BBANK91P
+011300     IF BANK-AID-PFK03                                            BBANK91P
+011400        MOVE 'BBANK91P' TO BANK-LAST-PROG                         BBANK91P
+011500        MOVE 'BBANK99P' TO BANK-NEXT-PROG                         BBANK91P
+011600        MOVE 'MBANK99' TO BANK-NEXT-MAPSET                        BBANK91P
+011700        MOVE 'BANK99A' TO BANK-NEXT-MAP                           BBANK91P
+011800        GO TO COMMON-RETURN                                       BBANK91P
+011900     END-IF.                                                      BBANK91P
+012000                                                                  BBANK91P
+012100***************************************************************** BBANK91P
+012200* Check the to see if user needs or has been using help         * BBANK91P
+012300***************************************************************** BBANK91P
+012400     IF BANK-HELP-ACTIVE                                          BBANK91P
+012500        IF BANK-AID-PFK04                                         BBANK91P
+012600           SET BANK-HELP-INACTIVE TO TRUE                         BBANK91P
+012700           MOVE 00 TO BANK-HELP-SCREEN                            BBANK91P
+012800           MOVE 'BBANK91P' TO BANK-LAST-PROG                      BBANK91P
+012900           MOVE 'BBANK91P' TO BANK-NEXT-PROG                      BBANK91P
+013000           MOVE 'MBANK91' TO BANK-LAST-MAPSET                     BBANK91P
+013100           MOVE 'HELP91A' TO BANK-LAST-MAP                        BBANK91P
+013200           MOVE 'MBANK91' TO BANK-NEXT-MAPSET                     BBANK91P
+013300           MOVE 'BANK91A' TO BANK-NEXT-MAP                        BBANK91P
+013400           GO TO COMMON-RETURN                                    BBANK91P
+013500        ELSE                                                      BBANK91P
+013600           MOVE 01 TO BANK-HELP-SCREEN                            BBANK91P
+013700           MOVE 'BBANK91P' TO BANK-LAST-PROG                      BBANK91P
+013800           MOVE 'BBANK91P' TO BANK-NEXT-PROG                      BBANK91P
+013900           MOVE 'MBANK91' TO BANK-LAST-MAPSET                     BBANK91P
+014000           MOVE 'BANK91A' TO BANK-LAST-MAP                        BBANK91P
+014100           MOVE 'MBANK91' TO BANK-NEXT-MAPSET                     BBANK91P
+014200           MOVE 'HELP91A' TO BANK-NEXT-MAP                        BBANK91P
+014300           MOVE 'BANK91' TO HELP01I-SCRN                          BBANK91P
+014400           COPY CHELPX01.                                         BBANK91P
+014500           MOVE HELP01O-DATA TO BANK-HELP-DATA                    BBANK91P
+014600           GO TO COMMON-RETURN                                    BBANK91P
+014700     END-IF.                                                      BBANK91P
+014800                                                                  BBANK91P
+014900***************************************************************** BBANK91P
+015000* Check the AID to see if we have to return to the sign on      * BBANK91P
+015100* screen - a not yet signed up customer has no menu to return to* BBANK91P
+015200***************************************************************** BBANK91P
+015300     IF BANK-AID-PFK04                                            BBANK91P
+015400        MOVE 'BBANK91P' TO BANK-LAST-PROG                         BBANK91P
+015500        MOVE 'BBANK10P' TO BANK-NEXT-PROG                         BBANK91P
+015600        MOVE 'MBANK10' TO BANK-NEXT-MAPSET                        BBANK91P
+015700        MOVE 'BANK10A' TO BANK-NEXT-MAP                           BBANK91P
+015800        SET BANK-AID-ENTER TO TRUE                                BBANK91P
+015900        GO TO COMMON-RETURN                                       BBANK91P
+016000     END-IF.                                                      BBANK91P
+016100                                                                  BBANK91P
+016200* Check if we have set the screen up before or is this 1st time   BBANK91P
+016300     IF BANK-LAST-MAPSET IS NOT EQUAL TO 'MBANK91'                BBANK91P
+016400        MOVE WS-RETURN-MSG TO BANK-ERROR-MSG                      BBANK91P
+016500        MOVE 'BBANK91P' TO BANK-LAST-PROG                         BBANK91P
+016600        MOVE 'BBANK91P' TO BANK-NEXT-PROG                         BBANK91P
+016700        MOVE 'MBANK91' TO BANK-LAST-MAPSET                        BBANK91P
+016800        MOVE 'BANK91A' TO BANK-LAST-MAP                           BBANK91P
+016900        MOVE 'MBANK91' TO BANK-NEXT-MAPSET                        BBANK91P
+017000        MOVE 'BANK91A' TO BANK-NEXT-MAP                           BBANK91P
+017100        PERFORM POPULATE-SCREEN-DATA THRU                         BBANK91P
+017200                POPULATE-SCREEN-DATA-EXIT                         BBANK91P
+017300        MOVE SPACES TO BANK-SCR91-ERRMSG                          BBANK91P
+017400        GO TO COMMON-RETURN                                       BBANK91P
+017500     END-IF.                                                      BBANK91P
+017600                                                                  BBANK91P
+017700* A signup request has been keyed - validate it and add it        BBANK91P
+017800     PERFORM VALIDATE-DATA THRU                                   BBANK91P
+017900             VALIDATE-DATA-EXIT.                                  BBANK91P
+018000                                                                  BBANK91P
+018100     IF INPUT-ERROR                                               BBANK91P
+018200        MOVE WS-ERROR-MSG TO BANK-SCR91-ERRMSG                    BBANK91P
+018300     ELSE                                                         BBANK91P
+018400        PERFORM PROCESS-SIGNUP THRU                               BBANK91P
+018500                PROCESS-SIGNUP-EXIT                               BBANK91P
+018600        MOVE WS-ERROR-MSG TO BANK-SCR91-ERRMSG                    BBANK91P
+018700     END-IF.                                                      BBANK91P
+018800                                                                  BBANK91P
+018900     PERFORM POPULATE-SCREEN-DATA THRU                            BBANK91P
+019000             POPULATE-SCREEN-DATA-EXIT.                           BBANK91P
+019100                                                                  BBANK91P
+019200     MOVE 'BBANK91P' TO BANK-LAST-PROG.                           BBANK91P
+019300     MOVE 'BBANK91P' TO BANK-NEXT-PROG.                           BBANK91P
+019400     MOVE 'MBANK91' TO BANK-LAST-MAPSET.                          BBANK91P
+019500     MOVE 'BANK91A' TO BANK-LAST-MAP.                             BBANK91P
+019600     MOVE 'MBANK91' TO BANK-NEXT-MAPSET.                          BBANK91P
+019700     MOVE 'BANK91A' TO BANK-NEXT-MAP.                             BBANK91P
+019800     GO TO COMMON-RETURN.                                         BBANK91P
+019900                                                                  BBANK91P
+020000***************************************************************** BBANK91P
+020100* If we get this far then we have an error in our logic as we   * BBANK91P
+020200* don't know where to go next.                                  * BBANK91P
+020300***************************************************************** BBANK91P
+020400     IF NOT BANK-ENV-CICS                                         BBANK91P
+020500        MOVE WS-PROGRAM-ID TO ABEND-CULPRIT                       BBANK91P
+020600        MOVE '0001' TO ABEND-CODE                                 BBANK91P
+020700        MOVE SPACES TO ABEND-REASON                               BBANK91P
+020800        COPY CABENDPO.                                            BBANK91P
+020900     END-IF.                                                      BBANK91P
+021000     GOBACK.                                                      BBANK91P
+021100                                                                  BBANK91P
+021200 COMMON-RETURN.                                                   BBANK91P
+021300     IF BANK-ERROR-MSG NOT EQUAL TO SPACES                        BBANK91P
+021400        MOVE SPACES TO CD16-DATA                                  BBANK91P
+021500        MOVE BANK-USERID TO CD16I-PERSON-PID                      BBANK91P
+021600        MOVE WS-PROGRAM-ID TO CD16I-PROGRAM                       BBANK91P
+021700        MOVE BANK-ERROR-MSG TO CD16I-MESSAGE                      BBANK91P
+021800     COPY CBANKX16.                                               BBANK91P
+021900     END-IF.                                                      BBANK91P
+022000     MOVE WS-BANK-DATA TO DFHCOMMAREA (1:LENGTH OF WS-BANK-DATA). BBANK91P
+022100 COPY CRETURN.                                                    BBANK91P
+022200                                                                  BBANK91P
+022300***************************************************************** BBANK91P
+022400* Validate the new customer's details                           * BBANK91P
+022500***************************************************************** BBANK91P
+022600 VALIDATE-DATA.                                                   BBANK91P
+022700     SET INPUT-OK TO TRUE.                                        BBANK91P
+022800     IF BANK-SCR91-NAME IS EQUAL TO LOW-VALUES OR                 BBANK91P
+022900                                  EQUAL TO SPACES                 BBANK91P
+023000        MOVE 'Enter your name' TO WS-ERROR-MSG                    BBANK91P
+023100        GO TO VALIDATE-DATA-ERROR                                 BBANK91P
+023200     END-IF.                                                      BBANK91P
+023300                                                                  BBANK91P
+023400     IF BANK-SCR91-ADDR1 IS EQUAL TO LOW-VALUES OR                BBANK91P
+023500                                   EQUAL TO SPACES                BBANK91P
+023600        MOVE 'Enter your address' TO WS-ERROR-MSG                 BBANK91P
+023700        GO TO VALIDATE-DATA-ERROR                                 BBANK91P
+023800     END-IF.                                                      BBANK91P
+023810     IF BANK-SCR91-PSWD IS EQUAL TO LOW-VALUES OR                 BBANK91P
+023820                                  EQUAL TO SPACES                 BBANK91P
+023830        MOVE 'Choose a password' TO WS-ERROR-MSG                  BBANK91P
+023840        GO TO VALIDATE-DATA-ERROR                                 BBANK91P
+023850     END-IF.                                                      BBANK91P
+023860     IF BANK-SCR91-PSWD-CONFIRM IS EQUAL TO LOW-VALUES OR         BBANK91P
+023870                                          EQUAL TO SPACES         BBANK91P
+023880        MOVE 'Confirmation of password is required' TO            BBANK91P
+023881                                            WS-ERROR-MSG           BBANK91P
+023882        GO TO VALIDATE-DATA-ERROR                                 BBANK91P
+023883     END-IF.                                                      BBANK91P
+023884     IF BANK-SCR91-PSWD IS NOT EQUAL TO                           BBANK91P
+023885        BANK-SCR91-PSWD-CONFIRM                                   BBANK91P
+023886        MOVE 'Password and confirmation do not match' TO          BBANK91P
+023887                                            WS-ERROR-MSG           BBANK91P
+023888        GO TO VALIDATE-DATA-ERROR                                 BBANK91P
+023889     END-IF.                                                      BBANK91P
+023900     IF BANK-SCR91-STATE IS NOT EQUAL TO LOW-VALUES AND           BBANK91P
+024000                                   NOT EQUAL TO SPACES AND        BBANK91P
+024100        BANK-SCR91-CNTRY IS NOT EQUAL TO LOW-VALUES AND           BBANK91P
+024200                                   NOT EQUAL TO SPACES            BBANK91P
+024300        MOVE BANK-SCR91-CNTRY (1:3) TO STATE-PROV-WK-CNTRY        BBANK91P
+024400        MOVE BANK-SCR91-STATE (1:3) TO STATE-PROV-WK-STCD         BBANK91P
+024500        IF STATE-PROV-WK-CNTRY IS EQUAL TO 'USA' OR               BBANK91P
+024600                                     EQUAL TO 'CDN' OR            BBANK91P
+024700                                     EQUAL TO 'AUS' OR            BBANK91P
+024800                                     EQUAL TO 'MEX'               BBANK91P
+024900           PERFORM STATE-PROV-LOOKUP THRU STATE-PROV-LOOKUP-EXIT  BBANK91P
+025000           IF STATE-PROV-NOT-FOUND                                BBANK91P
+025100              MOVE 'Invalid state/province for this country' TO   BBANK91P
+025200                                              WS-ERROR-MSG        BBANK91P
+025300              GO TO VALIDATE-DATA-ERROR                           BBANK91P
+025400           END-IF                                                 BBANK91P
+025500        END-IF                                                    BBANK91P
+025600     END-IF.                                                      BBANK91P
+025700     GO TO VALIDATE-DATA-EXIT.                                    BBANK91P
+025800                                                                  BBANK91P
+025900 VALIDATE-DATA-ERROR.                                             BBANK91P
+026000     SET INPUT-ERROR TO TRUE.                                     BBANK91P
+026100 VALIDATE-DATA-EXIT.                                              BBANK91P
+026200     EXIT.                                                        BBANK91P
+026300                                                                  BBANK91P
+026400***************************************************************** BBANK91P
+026500* Drive DBANK11P to sign up the new customer                    * BBANK91P
+026600***************************************************************** BBANK91P
+026700 PROCESS-SIGNUP.                                                  BBANK91P
+026800     MOVE SPACES TO CD11-DATA.                                    BBANK91P
+026900     MOVE BANK-SCR91-NAME TO CD11I-NAME.                          BBANK91P
+027000     MOVE BANK-SCR91-ADDR1 TO CD11I-ADDR1.                        BBANK91P
+027100     MOVE BANK-SCR91-ADDR2 TO CD11I-ADDR2.                        BBANK91P
+027200     MOVE BANK-SCR91-STATE TO CD11I-STATE.                        BBANK91P
+027300     MOVE BANK-SCR91-CNTRY TO CD11I-CNTRY.                        BBANK91P
+027400     MOVE BANK-SCR91-PSTCDE TO CD11I-PSTCDE.                      BBANK91P
+027500     MOVE BANK-SCR91-TELNO TO CD11I-TELNO.                        BBANK91P
+027600     MOVE BANK-SCR91-EMAIL TO CD11I-EMAIL.                        BBANK91P
+027700     MOVE BANK-SCR91-SEND-MAIL TO CD11I-SEND-MAIL.                BBANK91P
+027800     MOVE BANK-SCR91-SEND-EMAIL TO CD11I-SEND-EMAIL.              BBANK91P
+027810* Only the digest ever travels onward or reaches storage -        BBANK91P
+027820* the clear-text password keyed on this screen never leaves      BBANK91P
+027830* this program                                                   BBANK91P
+027840     MOVE BANK-SCR91-PSWD TO PH-PSWD-IN.                          BBANK91P
+027850     MOVE 'UPSWDHSH' TO WS-DYNAMIC-PGM.                           BBANK91P
+027860     CALL WS-DYNAMIC-PGM USING WS-HASH-DATA.                      BBANK91P
+027870     MOVE PH-PSWD-OUT TO CD11I-PSWD.                              BBANK91P
+027900 COPY CBANKX11.                                                   BBANK91P
+028000                                                                  BBANK91P
+028100     IF CD11O-SIGNUP-FAIL                                         BBANK91P
+028200        MOVE CD11O-MSG TO WS-ERROR-MSG                            BBANK91P
+028300        MOVE SPACES TO BANK-SCR91-NEWPID                          BBANK91P
+028400     ELSE                                                         BBANK91P
+028500        MOVE CD11O-MSG TO WS-ERROR-MSG                            BBANK91P
+028600        MOVE CD11O-PID TO BANK-SCR91-NEWPID                       BBANK91P
+028700     END-IF.                                                      BBANK91P
+028800 PROCESS-SIGNUP-EXIT.                                             BBANK91P
+028900     EXIT.                                                        BBANK91P
+029000                                                                  BBANK91P
+029100***************************************************************** BBANK91P
+029200* Clear the input fields ready for the next signup request      * BBANK91P
+029300***************************************************************** BBANK91P
+029400 POPULATE-SCREEN-DATA.                                            BBANK91P
+029500     MOVE LOW-VALUES TO BANK-SCR91-NAME.                          BBANK91P
+029600     MOVE LOW-VALUES TO BANK-SCR91-ADDR1.                         BBANK91P
+029700     MOVE LOW-VALUES TO BANK-SCR91-ADDR2.                         BBANK91P
+029800     MOVE LOW-VALUES TO BANK-SCR91-STATE.                         BBANK91P
+029900     MOVE LOW-VALUES TO BANK-SCR91-CNTRY.                         BBANK91P
+030000     MOVE LOW-VALUES TO BANK-SCR91-PSTCDE.                        BBANK91P
+030100     MOVE LOW-VALUES TO BANK-SCR91-TELNO.                         BBANK91P
+030200     MOVE LOW-VALUES TO BANK-SCR91-EMAIL.                         BBANK91P
+030300     MOVE LOW-VALUES TO BANK-SCR91-SEND-MAIL.                     BBANK91P
+030400     MOVE LOW-VALUES TO BANK-SCR91-SEND-EMAIL.                    BBANK91P
+030410     MOVE LOW-VALUES TO BANK-SCR91-PSWD.                          BBANK91P
+030420     MOVE LOW-VALUES TO BANK-SCR91-PSWD-CONFIRM.                  BBANK91P
+030500 POPULATE-SCREEN-DATA-EXIT.                                       BBANK91P
+030600     EXIT.                                                        BBANK91P
+030700                                                                  BBANK91P
+030800***************************************************************** BBANK91P
+030900* Validate a state/province against the country it belongs to   * BBANK91P
+031000***************************************************************** BBANK91P
+031100 COPY CSTATEPR.                                                   BBANK91P
+031200                                                                  BBANK91P
+031300***************************************************************** BBANK91P
+031400* Check for an idle session timeout                           *   BBANK91P
+031500***************************************************************** BBANK91P
+031600 COPY CIDLECHK.                                                   BBANK91P
