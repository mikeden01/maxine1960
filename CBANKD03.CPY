@@ -1,57 +1,97 @@
-000100***************************************************************** CBANKD03
-000200*                                                               * CBANKD03
-000300*  Copyright(C) 1998-2002 Micro Focus. All Rights Reserved.     * CBANKD03
-000400*                                                               * CBANKD03
-000500***************************************************************** CBANKD03
-000600                                                                  CBANKD03
-000700***************************************************************** CBANKD03
-000800* CBANKD03.CPY                                                  * CBANKD03
-000900*---------------------------------------------------------------* CBANKD03
-001000* This area is used to pass data between a requesting program   * CBANKD03
-001100* and the I/O program (DBANK03P) which retrieves information    * CBANKD03
-001200* regarding customer's accounts                                 * CBANKD03
-001300***************************************************************** CBANKD03
-001400   05  CD03-DATA.                                                 CBANKD03
-001500     10  CD03I-DATA.                                              CBANKD03
-001600       15  CD03I-CONTACT-ID                  PIC X(5).            CBANKD03
-001700     10  CD03O-DATA.                                              CBANKD03
-001800       15  CD03O-ACC1                        PIC X(9).            CBANKD03
-001900       15  CD03O-DSC1                        PIC X(15).           CBANKD03
-002000       15  CD03O-BAL1                        PIC X(9).            CBANKD03
-002100       15  CD03O-BAL1N REDEFINES CD03O-BAL1  PIC S9(7)V99.        CBANKD03
-002200       15  CD03O-DTE1                        PIC X(10).           CBANKD03
-002300       15  CD03O-TXN1                        PIC X(1).            CBANKD03
-002400       15  CD03O-ACC2                        PIC X(9).            CBANKD03
-002500       15  CD03O-DSC2                        PIC X(15).           CBANKD03
-002600       15  CD03O-BAL2                        PIC X(9).            CBANKD03
-002700       15  CD03O-BAL2N REDEFINES CD03O-BAL2  PIC S9(7)V99.        CBANKD03
-002800       15  CD03O-DTE2                        PIC X(10).           CBANKD03
-002900       15  CD03O-TXN2                        PIC X(1).            CBANKD03
-003000       15  CD03O-ACC3                        PIC X(9).            CBANKD03
-003100       15  CD03O-DSC3                        PIC X(15).           CBANKD03
-003200       15  CD03O-BAL3                        PIC X(9).            CBANKD03
-003300       15  CD03O-BAL3N REDEFINES CD03O-BAL3  PIC S9(7)V99.        CBANKD03
-003400       15  CD03O-DTE3                        PIC X(10).           CBANKD03
-003500       15  CD03O-TXN3                        PIC X(1).            CBANKD03
-003600       15  CD03O-ACC4                        PIC X(9).            CBANKD03
-003700       15  CD03O-DSC4                        PIC X(15).           CBANKD03
-003800       15  CD03O-BAL4                        PIC X(9).            CBANKD03
-003900       15  CD03O-BAL4N REDEFINES CD03O-BAL4  PIC S9(7)V99.        CBANKD03
-004000       15  CD03O-DTE4                        PIC X(10).           CBANKD03
-004100       15  CD03O-TXN4                        PIC X(1).            CBANKD03
-004200       15  CD03O-ACC5                        PIC X(9).            CBANKD03
-004300       15  CD03O-DSC5                        PIC X(15).           CBANKD03
-004400       15  CD03O-BAL5                        PIC X(9).            CBANKD03
-004500       15  CD03O-BAL5N REDEFINES CD03O-BAL5  PIC S9(7)V99.        CBANKD03
-004600       15  CD03O-DTE5                        PIC X(10).           CBANKD03
-004700       15  CD03O-TXN5                        PIC X(1).            CBANKD03
-004800     10  CD03O-DATA-R REDEFINES CD03O-DATA.                       CBANKD03
-004900       15  CD03O-ACC-INFO                    OCCURS 5 TIMES.      CBANKD03
-005000         20  CD03O-ACC-NO                    PIC X(9).            CBANKD03
-005100         20  CD03O-ACC-DESC                  PIC X(15).           CBANKD03
-005200         20  CD03O-ACC-BAL                   PIC X(9).            CBANKD03
-005300         20  CD03O-ACC-BAL-N REDEFINES CD03O-ACC-BAL              CBANKD03
-005400                                             PIC S9(7)V99.        CBANKD03
-005500         20  CD03O-DTE                       PIC X(10).           CBANKD03
-005600         20  CD03O-TXN                       PIC X(1).            CBANKD03
-005700                                                                  CBANKD03
+000100***************************************************************** CBANKD03
+000200*                                                               * CBANKD03
+000300*  Copyright(C) 1998-2002 Micro Focus. All Rights Reserved.     * CBANKD03
+000400*                                                               * CBANKD03
+000500***************************************************************** CBANKD03
+000600                                                                  CBANKD03
+000700***************************************************************** CBANKD03
+000800* CBANKD03.CPY                                                  * CBANKD03
+000900*---------------------------------------------------------------* CBANKD03
+001000* This area is used to pass data between a requesting program   * CBANKD03
+001100* and the I/O program (DBANK03P) which retrieves information    * CBANKD03
+001200* regarding customer's accounts                                 * CBANKD03
+001300***************************************************************** CBANKD03
+001400   05  CD03-DATA.                                                 CBANKD03
+001500     10  CD03I-DATA.                                              CBANKD03
+001600       15  CD03I-CONTACT-ID                  PIC X(5).            CBANKD03
+001700       15  CD03I-START-ACC                   PIC X(9).            CBANKD03
+001800       15  CD03I-SEARCH-CRITERIA             PIC X(5).            CBANKD03
+001900         88  CD03-START-EQUAL                VALUE 'ENTER'.       CBANKD03
+002000         88  CD03-START-LOW                  VALUE 'PFK07'.       CBANKD03
+002100         88  CD03-START-HIGH                 VALUE 'PFK08'.       CBANKD03
+002200     10  CD03O-DATA.                                              CBANKD03
+002300       15  CD03-DATA-STATUS                  PIC X(1).            CBANKD03
+002400         88  CD03-NO-DATA                    VALUE '0'.           CBANKD03
+002500         88  CD03-IS-DATA                    VALUE '1'.           CBANKD03
+002600         88  CD03-IS-MORE-DATA               VALUE '2'.           CBANKD03
+002700         88  CD03-NO-MORE-DATA               VALUE '3'.           CBANKD03
+002800       15  CD03O-ACC-DETAILS.                                     CBANKD03
+002900         20  CD03O-ACC1                       PIC X(9).           CBANKD03
+003000         20  CD03O-DSC1                       PIC X(15).          CBANKD03
+003100         20  CD03O-BAL1                       PIC X(9).           CBANKD03
+003200         20  CD03O-BAL1N REDEFINES CD03O-BAL1                     CBANKD03
+003300                                             PIC S9(7)V99.        CBANKD03
+003400         20  CD03O-DTE1                       PIC X(10).          CBANKD03
+003500         20  CD03O-TXN1                       PIC X(1).           CBANKD03
+003500         20  CD03O-STA1                       PIC X(1).           CBANKD03
+008065         20  CD03O-CUR1                       PIC X(3).           CBANKD03
+003600         20  CD03O-ACC2                       PIC X(9).           CBANKD03
+003700         20  CD03O-DSC2                       PIC X(15).          CBANKD03
+003800         20  CD03O-BAL2                       PIC X(9).           CBANKD03
+003900         20  CD03O-BAL2N REDEFINES CD03O-BAL2                     CBANKD03
+004000                                             PIC S9(7)V99.        CBANKD03
+004100         20  CD03O-DTE2                       PIC X(10).          CBANKD03
+004200         20  CD03O-TXN2                       PIC X(1).           CBANKD03
+004200         20  CD03O-STA2                       PIC X(1).           CBANKD03
+008065         20  CD03O-CUR2                       PIC X(3).           CBANKD03
+004300         20  CD03O-ACC3                       PIC X(9).           CBANKD03
+004400         20  CD03O-DSC3                       PIC X(15).          CBANKD03
+004500         20  CD03O-BAL3                       PIC X(9).           CBANKD03
+004600         20  CD03O-BAL3N REDEFINES CD03O-BAL3                     CBANKD03
+004700                                             PIC S9(7)V99.        CBANKD03
+004800         20  CD03O-DTE3                       PIC X(10).          CBANKD03
+004900         20  CD03O-TXN3                       PIC X(1).           CBANKD03
+004900         20  CD03O-STA3                       PIC X(1).           CBANKD03
+008065         20  CD03O-CUR3                       PIC X(3).           CBANKD03
+005000         20  CD03O-ACC4                       PIC X(9).           CBANKD03
+005100         20  CD03O-DSC4                       PIC X(15).          CBANKD03
+005200         20  CD03O-BAL4                       PIC X(9).           CBANKD03
+005300         20  CD03O-BAL4N REDEFINES CD03O-BAL4                     CBANKD03
+005400                                             PIC S9(7)V99.        CBANKD03
+005500         20  CD03O-DTE4                       PIC X(10).          CBANKD03
+005600         20  CD03O-TXN4                       PIC X(1).           CBANKD03
+005600         20  CD03O-STA4                       PIC X(1).           CBANKD03
+008065         20  CD03O-CUR4                       PIC X(3).           CBANKD03
+005700         20  CD03O-ACC5                       PIC X(9).           CBANKD03
+005800         20  CD03O-DSC5                       PIC X(15).          CBANKD03
+005900         20  CD03O-BAL5                       PIC X(9).           CBANKD03
+006000         20  CD03O-BAL5N REDEFINES CD03O-BAL5                     CBANKD03
+006100                                             PIC S9(7)V99.        CBANKD03
+006200         20  CD03O-DTE5                       PIC X(10).          CBANKD03
+006300         20  CD03O-TXN5                       PIC X(1).           CBANKD03
+006300         20  CD03O-STA5                       PIC X(1).           CBANKD03
+008065         20  CD03O-CUR5                       PIC X(3).           CBANKD03
+006400         20  CD03O-ACC6                       PIC X(9).           CBANKD03
+006500         20  CD03O-DSC6                       PIC X(15).          CBANKD03
+006600         20  CD03O-BAL6                       PIC X(9).           CBANKD03
+006700         20  CD03O-BAL6N REDEFINES CD03O-BAL6                     CBANKD03
+006800                                             PIC S9(7)V99.        CBANKD03
+006900         20  CD03O-DTE6                       PIC X(10).          CBANKD03
+007000         20  CD03O-TXN6                       PIC X(1).           CBANKD03
+007000         20  CD03O-STA6                       PIC X(1).           CBANKD03
+008065         20  CD03O-CUR6                       PIC X(3).           CBANKD03
+007100       15  CD03O-DATA-R REDEFINES CD03O-ACC-DETAILS.              CBANKD03
+007200         20  CD03O-ACC-INFO                  OCCURS 6 TIMES.      CBANKD03
+007300           25  CD03O-ACC-NO                  PIC X(9).            CBANKD03
+007400           25  CD03O-ACC-DESC                PIC X(15).           CBANKD03
+007500           25  CD03O-ACC-BAL                 PIC X(9).            CBANKD03
+007600           25  CD03O-ACC-BAL-N REDEFINES CD03O-ACC-BAL            CBANKD03
+007700                                             PIC S9(7)V99.        CBANKD03
+007800           25  CD03O-DTE                     PIC X(10).           CBANKD03
+007900           25  CD03O-TXN                     PIC X(1).            CBANKD03
+008050           25  CD03O-STA                     PIC X(1).            CBANKD03
+008060             88  CD03O-STA-ACTIVE            VALUE SPACE.         CBANKD03
+008070             88  CD03O-STA-FROZEN            VALUE 'F'.           CBANKD03
+008080             88  CD03O-STA-CLOSED            VALUE 'C'.           CBANKD03
+008085           25  CD03O-CUR                     PIC X(3).            CBANKD03
+008000                                                                  CBANKD03
