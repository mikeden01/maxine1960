@@ -26,6 +26,11 @@
 002600         88  CD05-START-EQUAL                VALUE 'ENTER'.       CBANKD05
 002700         88  CD05-START-LOW                  VALUE 'PFK07'.       CBANKD05
 002800         88  CD05-START-HIGH                 VALUE 'PFK08'.       CBANKD05
+002550       15  CD05I-PAGE-SIZE                   PIC 9(1).            CBANKD05
+002560       15  CD05I-FILTER-DATE-FROM           PIC X(10).            CBANKD05
+002570       15  CD05I-FILTER-DATE-TO             PIC X(10).            CBANKD05
+002580       15  CD05I-FILTER-AMT-MIN             PIC S9(7)V99.         CBANKD05
+002590       15  CD05I-FILTER-AMT-MAX             PIC S9(7)V99.         CBANKD05
 002900     10  CD05O-DATA.                                              CBANKD05
 003000       15  CD05-DATA-STATUS                  PIC X(1).            CBANKD05
 003100         88  CD05-NO-DATA                    VALUE '0'.           CBANKD05
