@@ -0,0 +1,21 @@
+000100***************************************************************** CBANKX13
+000200*                                                               * CBANKX13
+000300*  Copyright(C) 1998-2002 Micro Focus. All Rights Reserved.     * CBANKX13
+000400*                                                               * CBANKX13
+000500***************************************************************** CBANKX13
+000600                                                                  CBANKX13
+000700***************************************************************** CBANKX13
+000800* CBANKX13.CPY (CICS Version)                                   * CBANKX13
+000900*---------------------------------------------------------------* CBANKX13
+001000* This copybook is used to provide an common means of calling   * CBANKX13
+001100* data access module DBANK13P so that the that module using     * CBANKX13
+001200* this copy book is insensitive to it environment.              * CBANKX13
+001300* There are different versions for CICS, IMS and INET.          * CBANKX13
+001400***************************************************************** CBANKX13
+001500* by default use CICS commands to call the module                 CBANKX13
+001600    EXEC CICS LINK PROGRAM('DBANK13P')                            CBANKX13
+001700                   COMMAREA(CD13-DATA)                            CBANKX13
+001800                   LENGTH(LENGTH OF CD13-DATA)                    CBANKX13
+001900    END-EXEC                                                      CBANKX13
+002000*    CALL 'DBANK13P' USING CD13-DATA                              CBANKX13
+002100                                                                  CBANKX13
