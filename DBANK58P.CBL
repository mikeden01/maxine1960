@@ -0,0 +1,202 @@
+000100***************************************************************** DBANK58P
+000200*                                                               * DBANK58P
+000300*   Copyright (C) 1998-2002 Micro Focus. All Rights Reserved.   * DBANK58P
+000400*   This demonstration program is provided for use by users     * DBANK58P
+000500*   of Micro Focus products and may be used, modified and       * DBANK58P
+000600*   distributed as part of your application provided that       * DBANK58P
+000700*   you properly acknowledge the copyright of Micro Focus       * DBANK58P
+000800*   in this material.                                           * DBANK58P
+000900*                                                               * DBANK58P
+001000***************************************************************** DBANK58P
+001100                                                                  DBANK58P
+001200***************************************************************** DBANK58P
+001300* Program:     DBANK58P.CBL                                     * DBANK58P
+001400* Function:    Low-balance alert job - find every account that  * DBANK58P
+001500*              has fallen below the low-balance threshold and,  * DBANK58P
+001600*              where the account holder's BCS_SEND_MAIL/         * DBANK58P
+001700*              BCS_SEND_EMAIL preference flags call for it,      * DBANK58P
+001800*              dispatch a notification to the log a real mail/   * DBANK58P
+001900*              email gateway would drain                        * DBANK58P
+002000*              SQL version                                      * DBANK58P
+002100***************************************************************** DBANK58P
+002200                                                                  DBANK58P
+002300 IDENTIFICATION DIVISION.                                         DBANK58P
+002400 PROGRAM-ID.                                                      DBANK58P
+002500     DBANK58P.                                                    DBANK58P
+002600 DATE-WRITTEN.                                                    DBANK58P
+002700     August 2026.                                                 DBANK58P
+002800 DATE-COMPILED.                                                   DBANK58P
+002900     Today.                                                       DBANK58P
+003000                                                                  DBANK58P
+003100 ENVIRONMENT DIVISION.                                            DBANK58P
+003200                                                                  DBANK58P
+003300 DATA DIVISION.                                                   DBANK58P
+003400                                                                  DBANK58P
+003500 WORKING-STORAGE SECTION.                                         DBANK58P
+003600 01  WS-MISC-STORAGE.                                             DBANK58P
+003700   05  WS-PROGRAM-ID                         PIC X(8)             DBANK58P
+003800       VALUE 'DBANK58P'.                                          DBANK58P
+003900   05  WS-COMMAREA-LENGTH                    PIC 9(5).            DBANK58P
+004000                                                                  DBANK58P
+004100***************************************************************** DBANK58P
+004200* The balance below which an account is considered low - held    * DBANK58P
+004300* here as a constant, the same way DBANK53P holds its service    * DBANK58P
+004400* charge bands                                                   * DBANK58P
+004500***************************************************************** DBANK58P
+004600 01  WS-ALERT-CONSTANTS.                                          DBANK58P
+004700   05  WS-LOW-BALANCE-THRESHOLD  VALUE 0100.00  PIC S9(7)V99.     DBANK58P
+004800                                                                  DBANK58P
+004900***************************************************************** DBANK58P
+005000* Commarea used to call the shared alert-dispatch building       * DBANK58P
+005100* block, DBANK59P, the same way WS-51-COMMAREA/WS-52-COMMAREA     * DBANK58P
+005200* drive the shared sequential-read building blocks in DBANK54P   * DBANK58P
+005300***************************************************************** DBANK58P
+005400 01  WS-59-COMMAREA.                                              DBANK58P
+005500     COPY CBANKD59.                                               DBANK58P
+005600                                                                  DBANK58P
+005700   EXEC SQL                                                       DBANK58P
+005800        BEGIN DECLARE SECTION                                     DBANK58P
+005900   END-EXEC.                                                      DBANK58P
+006000 01  WS-COMMAREA.                                                 DBANK58P
+006100     EXEC SQL                                                     DBANK58P
+006200          INCLUDE CBANKD58                                        DBANK58P
+006300     END-EXEC.                                                    DBANK58P
+006400     EXEC SQL                                                     DBANK58P
+006500          INCLUDE CBANKSAC                                        DBANK58P
+006600     END-EXEC.                                                    DBANK58P
+006700     EXEC SQL                                                     DBANK58P
+006800          INCLUDE CBANKSCS                                        DBANK58P
+006900     END-EXEC.                                                    DBANK58P
+007000     EXEC SQL                                                     DBANK58P
+007100          INCLUDE SQLCA                                           DBANK58P
+007200     END-EXEC.                                                    DBANK58P
+007300                                                                  DBANK58P
+007400 COPY CABENDD.                                                    DBANK58P
+007500     EXEC SQL                                                     DBANK58P
+007600          END DECLARE SECTION                                     DBANK58P
+007700     END-EXEC.                                                    DBANK58P
+007800                                                                  DBANK58P
+007900 LINKAGE SECTION.                                                 DBANK58P
+008000 01  DFHCOMMAREA.                                                 DBANK58P
+008100   05  LK-COMMAREA                           PIC X(1)             DBANK58P
+008200       OCCURS 1 TO 6144 TIMES                                     DBANK58P
+008300         DEPENDING ON WS-COMMAREA-LENGTH.                         DBANK58P
+008400                                                                  DBANK58P
+008500 COPY CENTRY.                                                     DBANK58P
+008600***************************************************************** DBANK58P
+008700* Move the passed area to our area                              * DBANK58P
+008800***************************************************************** DBANK58P
+008900     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.            DBANK58P
+009000     MOVE DFHCOMMAREA TO WS-COMMAREA.                             DBANK58P
+009100                                                                  DBANK58P
+009200***************************************************************** DBANK58P
+009300* Initialize our output area                                    * DBANK58P
+009400***************************************************************** DBANK58P
+009500     INITIALIZE CD58O-DATA.                                       DBANK58P
+009600     SET CD58O-RUN-OK TO TRUE.                                    DBANK58P
+009700                                                                  DBANK58P
+009800***************************************************************** DBANK58P
+009900* Open a cursor over every account whose balance has fallen     * DBANK58P
+010000* below the low-balance threshold, joined to its owning         * DBANK58P
+010100* customer's notification preferences, and work our way         * DBANK58P
+010200* through them                                                  * DBANK58P
+010300***************************************************************** DBANK58P
+010400     EXEC SQL                                                     DBANK58P
+010500          DECLARE LOW_BAL_CSR CURSOR FOR                          DBANK58P
+010600          SELECT BAC.BAC_PID,                                     DBANK58P
+010700                 BAC.BAC_ACCNO,                                   DBANK58P
+010800                 BAC.BAC_BALANCE,                                 DBANK58P
+010900                 CS.BCS_SEND_MAIL,                                DBANK58P
+011000                 CS.BCS_SEND_EMAIL                                DBANK58P
+011100          FROM BNKACC BAC, BNKCUST CS                             DBANK58P
+011200          WHERE BAC.BAC_PID = CS.BCS_PID AND                      DBANK58P
+011300                BAC.BAC_BALANCE < :WS-LOW-BALANCE-THRESHOLD AND    DBANK58P
+011400                (CS.BCS_SEND_MAIL = 'Y' OR                        DBANK58P
+011500                 CS.BCS_SEND_EMAIL = 'Y')                         DBANK58P
+011600          ORDER BY BAC.BAC_PID,                                   DBANK58P
+011700                   BAC.BAC_ACCNO                                  DBANK58P
+011800          FOR FETCH ONLY                                          DBANK58P
+011900     END-EXEC.                                                    DBANK58P
+012000     EXEC SQL                                                     DBANK58P
+012100          OPEN LOW_BAL_CSR                                        DBANK58P
+012200     END-EXEC.                                                    DBANK58P
+012300     IF SQLCODE IS NOT EQUAL TO ZERO                              DBANK58P
+012400        SET CD58O-RUN-FAIL TO TRUE                                DBANK58P
+012500        MOVE 'Unable to open low-balance cursor' TO CD58O-MSG     DBANK58P
+012600        GO TO DBANK58P-EXIT                                       DBANK58P
+012700     END-IF.                                                      DBANK58P
+012800                                                                  DBANK58P
+012900 LOW-BALANCE-LOOP.                                                DBANK58P
+013000     EXEC SQL                                                     DBANK58P
+013100          FETCH LOW_BAL_CSR                                       DBANK58P
+013200          INTO :DCL-BAC-PID,                                      DBANK58P
+013300               :DCL-BAC-ACCNO,                                    DBANK58P
+013400               :DCL-BAC-BALANCE,                                  DBANK58P
+013500               :DCL-BCS-SEND-MAIL,                                DBANK58P
+013600               :DCL-BCS-SEND-EMAIL                                DBANK58P
+013700     END-EXEC.                                                    DBANK58P
+013800     IF SQLCODE IS EQUAL TO +100                                  DBANK58P
+013900        GO TO LOW-BALANCE-LOOP-EXIT                               DBANK58P
+014000     END-IF.                                                      DBANK58P
+014100     IF SQLCODE IS NOT EQUAL TO ZERO                              DBANK58P
+014200        SET CD58O-RUN-FAIL TO TRUE                                DBANK58P
+014300        MOVE 'Unable to read the low-balance cursor' TO CD58O-MSG DBANK58P
+014400        GO TO LOW-BALANCE-LOOP-EXIT                               DBANK58P
+014500     END-IF.                                                      DBANK58P
+014600     ADD 1 TO CD58O-ACCOUNTS-PROCESSED.                           DBANK58P
+014700     ADD 1 TO CD58O-ACCOUNTS-BELOW-THRESHOLD.                     DBANK58P
+014800     PERFORM DISPATCH-LOW-BALANCE-ALERT THRU                      DBANK58P
+014900             DISPATCH-LOW-BALANCE-ALERT-EXIT.                     DBANK58P
+015000     GO TO LOW-BALANCE-LOOP.                                      DBANK58P
+015100 LOW-BALANCE-LOOP-EXIT.                                           DBANK58P
+015200     EXEC SQL                                                     DBANK58P
+015300          CLOSE LOW_BAL_CSR                                       DBANK58P
+015400     END-EXEC.                                                    DBANK58P
+015500                                                                  DBANK58P
+015600 DBANK58P-EXIT.                                                   DBANK58P
+015700***************************************************************** DBANK58P
+015800* Move the result back to the callers area                      * DBANK58P
+015900***************************************************************** DBANK58P
+016000     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       DBANK58P
+016100                                                                  DBANK58P
+016200***************************************************************** DBANK58P
+016300* Return to our caller                                          * DBANK58P
+016400***************************************************************** DBANK58P
+016500 COPY CRETURN.                                                    DBANK58P
+016600                                                                  DBANK58P
+016700***************************************************************** DBANK58P
+016800* Log a notification for each channel this customer has opted   * DBANK58P
+016900* into to the alert log - BNKALRT - which is the hand-off point  * DBANK58P
+017000* to whatever real mail/email gateway drains it; this demo      * DBANK58P
+017100* system has no such gateway of its own to call                 * DBANK58P
+017200***************************************************************** DBANK58P
+017300 DISPATCH-LOW-BALANCE-ALERT.                                      DBANK58P
+017400     IF DCL-BCS-SEND-MAIL IS EQUAL TO 'Y'                         DBANK58P
+017500        MOVE DCL-BAC-PID TO CD59I-PID                             DBANK58P
+017600        MOVE DCL-BAC-ACCNO TO CD59I-ACCNO                         DBANK58P
+017700        MOVE 'LOW BALANCE' TO CD59I-REASON                        DBANK58P
+017800        MOVE 'M' TO CD59I-CHANNEL                                 DBANK58P
+017900        MOVE DCL-BAC-BALANCE TO CD59I-AMOUNT                      DBANK58P
+018000        CALL 'DBANK59P' USING WS-59-COMMAREA                      DBANK58P
+018100        IF CD59O-ALERT-FAIL                                       DBANK58P
+018200           ADD 1 TO CD58O-ALERTS-FAILED                           DBANK58P
+018300        ELSE                                                      DBANK58P
+018400           ADD 1 TO CD58O-MAIL-ALERTS-SENT                        DBANK58P
+018500        END-IF                                                    DBANK58P
+018600     END-IF.                                                      DBANK58P
+018700     IF DCL-BCS-SEND-EMAIL IS EQUAL TO 'Y'                        DBANK58P
+018800        MOVE DCL-BAC-PID TO CD59I-PID                             DBANK58P
+018900        MOVE DCL-BAC-ACCNO TO CD59I-ACCNO                         DBANK58P
+019000        MOVE 'LOW BALANCE' TO CD59I-REASON                        DBANK58P
+019100        MOVE 'E' TO CD59I-CHANNEL                                 DBANK58P
+019200        MOVE DCL-BAC-BALANCE TO CD59I-AMOUNT                      DBANK58P
+019300        CALL 'DBANK59P' USING WS-59-COMMAREA                      DBANK58P
+019400        IF CD59O-ALERT-FAIL                                       DBANK58P
+019500           ADD 1 TO CD58O-ALERTS-FAILED                           DBANK58P
+019600        ELSE                                                      DBANK58P
+019700           ADD 1 TO CD58O-EMAIL-ALERTS-SENT                       DBANK58P
+019800        END-IF                                                    DBANK58P
+019900     END-IF.                                                      DBANK58P
+020000 DISPATCH-LOW-BALANCE-ALERT-EXIT.                                 DBANK58P
+020100     EXIT.                                                        DBANK58P
+020200                                                                  DBANK58P
