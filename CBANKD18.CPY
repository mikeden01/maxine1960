@@ -0,0 +1,29 @@
+000100***************************************************************** CBANKD18
+000200*                                                               * CBANKD18
+000300*  Copyright(C) 1998-2002 Micro Focus. All Rights Reserved.     * CBANKD18
+000400*                                                               * CBANKD18
+000500***************************************************************** CBANKD18
+000600                                                                  CBANKD18
+000700***************************************************************** CBANKD18
+000800* CBANKD18.CPY                                                  * CBANKD18
+000900*---------------------------------------------------------------* CBANKD18
+001000* This area is used to pass data between a requesting program   * CBANKD18
+001100* and the I/O program (DBANK18P) which reconstructs an          * CBANKD18
+001200* account's balance as of a requested prior date by walking     * CBANKD18
+001300* its type '1' BNKTXN history backward from BAC_BALANCE, the    * CBANKD18
+001400* current balance.                                              * CBANKD18
+001500***************************************************************** CBANKD18
+001600   05  CD18-DATA.                                                 CBANKD18
+001700     10  CD18I-DATA.                                              CBANKD18
+001800       15  CD18I-PERSON-PID                  PIC X(5).            CBANKD18
+001900       15  CD18I-ACC                         PIC X(9).            CBANKD18
+002000       15  CD18I-ASOF-DATE                   PIC X(10).           CBANKD18
+002100     10  CD18O-DATA.                                              CBANKD18
+002200       15  CD18O-RESULT                      PIC X(1).            CBANKD18
+002300         88  CD18O-LOOKUP-OK                  VALUE '0'.          CBANKD18
+002400         88  CD18O-LOOKUP-FAIL                VALUE '1'.          CBANKD18
+002500       15  CD18O-CURRENT-BAL                 PIC S9(7)V99 COMP-3. CBANKD18
+002600       15  CD18O-ASOF-BAL                    PIC S9(7)V99 COMP-3. CBANKD18
+002700       15  CD18O-TXN-COUNT                   PIC 9(5).            CBANKD18
+002800       15  CD18O-MSG                         PIC X(62).           CBANKD18
+002900                                                                  CBANKD18
