@@ -0,0 +1,28 @@
+000100***************************************************************** CBANKD09
+000200*                                                               * CBANKD09
+000300*  Copyright(C) 1998-2002 Micro Focus. All Rights Reserved.     * CBANKD09
+000400*                                                               * CBANKD09
+000500***************************************************************** CBANKD09
+000600                                                                  CBANKD09
+000700***************************************************************** CBANKD09
+000800* CBANKD09.CPY                                                  * CBANKD09
+000900*---------------------------------------------------------------* CBANKD09
+001000* This area is used to pass data between a requesting program   * CBANKD09
+001100* and the I/O program (DBANK09P) which freezes, reactivates or  * CBANKD09
+001200* closes a customer's account                                   * CBANKD09
+001300***************************************************************** CBANKD09
+001400   05  CD09-DATA.                                                 CBANKD09
+001500     10  CD09I-DATA.                                              CBANKD09
+001600       15  CD09I-PERSON-PID                  PIC X(5).            CBANKD09
+001700       15  CD09I-ACC-NO                      PIC X(9).            CBANKD09
+001800       15  CD09I-ACTION                      PIC X(1).            CBANKD09
+001900         88  CD09I-FREEZE                    VALUE 'F'.           CBANKD09
+002000         88  CD09I-REACTIVATE                VALUE 'A'.           CBANKD09
+002100         88  CD09I-CLOSE                      VALUE 'C'.          CBANKD09
+002200     10  CD09O-DATA.                                              CBANKD09
+002300       15  CD09O-RESULT                      PIC X(1).            CBANKD09
+002400         88  CD09O-UPDATE-OK                 VALUE '0'.           CBANKD09
+002500         88  CD09O-UPDATE-FAIL                VALUE '1'.          CBANKD09
+002600       15  CD09O-NEW-STATUS                   PIC X(1).           CBANKD09
+002700       15  CD09O-MSG                          PIC X(62).          CBANKD09
+002800                                                                  CBANKD09
