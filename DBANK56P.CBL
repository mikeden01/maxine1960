@@ -0,0 +1,209 @@
+000100***************************************************************** DBANK56P
+000200*                                                               * DBANK56P
+000300*   Copyright (C) 1998-2002 Micro Focus. All Rights Reserved.   * DBANK56P
+000400*   This demonstration program is provided for use by users     * DBANK56P
+000500*   of Micro Focus products and may be used, modified and       * DBANK56P
+000600*   distributed as part of your application provided that       * DBANK56P
+000700*   you properly acknowledge the copyright of Micro Focus       * DBANK56P
+000800*   in this material.                                           * DBANK56P
+000900*                                                               * DBANK56P
+001000***************************************************************** DBANK56P
+001100                                                                  DBANK56P
+001200***************************************************************** DBANK56P
+001300* Program:     DBANK56P.CBL                                     * DBANK56P
+001400* Function:    Transfer-audit reconciliation job - DBANK06P      * DBANK56P
+001500*              writes a transfer's FROM and TO legs as two       * DBANK56P
+001600*              separate BNKTXN inserts with no two-phase commit  * DBANK56P
+001700*              tying them together; this job walks the audit    * DBANK56P
+001800*              trail in timestamp order and reports any leg      * DBANK56P
+001900*              left without its matching partner                * DBANK56P
+002000*              SQL version                                      * DBANK56P
+002100***************************************************************** DBANK56P
+002200                                                                  DBANK56P
+002300 IDENTIFICATION DIVISION.                                         DBANK56P
+002400 PROGRAM-ID.                                                      DBANK56P
+002500     DBANK56P.                                                    DBANK56P
+002600 DATE-WRITTEN.                                                    DBANK56P
+002700     August 2026.                                                 DBANK56P
+002800 DATE-COMPILED.                                                   DBANK56P
+002900     Today.                                                       DBANK56P
+003000                                                                  DBANK56P
+003100 ENVIRONMENT DIVISION.                                            DBANK56P
+003200                                                                  DBANK56P
+003300 DATA DIVISION.                                                   DBANK56P
+003400                                                                  DBANK56P
+003500 WORKING-STORAGE SECTION.                                         DBANK56P
+003600 01  WS-MISC-STORAGE.                                             DBANK56P
+003700   05  WS-PROGRAM-ID                         PIC X(8)             DBANK56P
+003800       VALUE 'DBANK56P'.                                          DBANK56P
+003900   05  WS-COMMAREA-LENGTH                    PIC 9(5).            DBANK56P
+004000   05  WS-HAVE-PREV-FLAG                     PIC X(1).            DBANK56P
+004100     88  WS-HAVE-PREV-ROW                     VALUE '1'.          DBANK56P
+004200     88  WS-NO-PREV-ROW                       VALUE '0'.          DBANK56P
+004300   05  WS-PREV-PID                           PIC X(5).            DBANK56P
+004400   05  WS-PREV-TS-PREFIX                     PIC X(25).           DBANK56P
+004500   05  WS-PREV-SUB-TYPE                      PIC X(1).            DBANK56P
+004600   05  WS-PREV-ACCNO                         PIC X(9).            DBANK56P
+004700                                                                  DBANK56P
+004800   EXEC SQL                                                       DBANK56P
+004900        BEGIN DECLARE SECTION                                     DBANK56P
+005000   END-EXEC.                                                      DBANK56P
+005100 01  WS-FETCH-AREA.                                                DBANK56P
+005200   05  DCL-BTX-PID                           PIC X(5).            DBANK56P
+005300   05  DCL-BTX-SUB-TYPE                      PIC X(1).            DBANK56P
+005400   05  DCL-BTX-ACCNO                         PIC X(9).            DBANK56P
+005500   05  DCL-BTX-TIMESTAMP                     PIC X(26).           DBANK56P
+005600   05  DCL-BTX-AMOUNT                        PIC S9(7)V99 COMP-3. DBANK56P
+005700                                                                  DBANK56P
+005800 01  WS-COMMAREA.                                                 DBANK56P
+005900     EXEC SQL                                                     DBANK56P
+006000          INCLUDE CBANKD56                                        DBANK56P
+006100     END-EXEC.                                                    DBANK56P
+006200                                                                  DBANK56P
+006300     EXEC SQL                                                     DBANK56P
+006400          INCLUDE SQLCA                                           DBANK56P
+006500     END-EXEC.                                                    DBANK56P
+006600                                                                  DBANK56P
+006700 COPY CABENDD.                                                    DBANK56P
+006800     EXEC SQL                                                     DBANK56P
+006900          END DECLARE SECTION                                     DBANK56P
+007000     END-EXEC.                                                    DBANK56P
+007100                                                                  DBANK56P
+007200 LINKAGE SECTION.                                                 DBANK56P
+007300 01  DFHCOMMAREA.                                                 DBANK56P
+007400   05  LK-COMMAREA                           PIC X(1)             DBANK56P
+007500       OCCURS 1 TO 6144 TIMES                                     DBANK56P
+007600         DEPENDING ON WS-COMMAREA-LENGTH.                         DBANK56P
+007700                                                                  DBANK56P
+007800 COPY CENTRY.                                                     DBANK56P
+007900***************************************************************** DBANK56P
+008000* Move the passed area to our area                              * DBANK56P
+008100***************************************************************** DBANK56P
+008200     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.            DBANK56P
+008300     MOVE DFHCOMMAREA TO WS-COMMAREA.                             DBANK56P
+008400                                                                  DBANK56P
+008500***************************************************************** DBANK56P
+008600* Initialize our output area                                    * DBANK56P
+008700***************************************************************** DBANK56P
+008800     INITIALIZE CD56O-DATA.                                       DBANK56P
+008900     SET CD56O-RUN-OK TO TRUE.                                    DBANK56P
+009000     SET WS-NO-PREV-ROW TO TRUE.                                  DBANK56P
+009100                                                                  DBANK56P
+009200***************************************************************** DBANK56P
+009300* Open a cursor over every transfer leg in the audit trail, in   * DBANK56P
+009400* the same PID/timestamp order the two legs were written in, so  * DBANK56P
+009500* a FROM leg is always immediately followed by its TO leg       * DBANK56P
+009600* unless one of the pair is missing                             * DBANK56P
+009700***************************************************************** DBANK56P
+009800     EXEC SQL                                                     DBANK56P
+009900          DECLARE XFER_AUDIT_CSR CURSOR FOR                       DBANK56P
+010000          SELECT BTX_PID,                                         DBANK56P
+010100                 BTX_SUB_TYPE,                                    DBANK56P
+010200                 BTX_ACCNO,                                       DBANK56P
+010300                 BTX_TIMESTAMP,                                   DBANK56P
+010400                 BTX_AMOUNT                                       DBANK56P
+010500          FROM BNKTXN                                             DBANK56P
+010600          WHERE BTX_TYPE = '1'                                    DBANK56P
+010700          ORDER BY BTX_PID,                                       DBANK56P
+010800                   BTX_TIMESTAMP                                  DBANK56P
+010900          FOR FETCH ONLY                                          DBANK56P
+011000     END-EXEC.                                                    DBANK56P
+011100     EXEC SQL                                                     DBANK56P
+011200          OPEN XFER_AUDIT_CSR                                     DBANK56P
+011300     END-EXEC.                                                    DBANK56P
+011400     IF SQLCODE IS NOT EQUAL TO ZERO                              DBANK56P
+011500        SET CD56O-RUN-FAIL TO TRUE                                DBANK56P
+011600        MOVE 'Unable to open the transfer audit cursor'           DBANK56P
+011700          TO CD56O-MSG                                            DBANK56P
+011800        GO TO DBANK56P-EXIT                                       DBANK56P
+011900     END-IF.                                                      DBANK56P
+012000                                                                  DBANK56P
+012100 RECONCILE-LOOP.                                                  DBANK56P
+012200     EXEC SQL                                                     DBANK56P
+012300          FETCH XFER_AUDIT_CSR                                    DBANK56P
+012400          INTO :DCL-BTX-PID,                                      DBANK56P
+012500               :DCL-BTX-SUB-TYPE,                                 DBANK56P
+012600               :DCL-BTX-ACCNO,                                    DBANK56P
+012700               :DCL-BTX-TIMESTAMP,                                DBANK56P
+012800               :DCL-BTX-AMOUNT                                    DBANK56P
+012900     END-EXEC.                                                    DBANK56P
+013000     IF SQLCODE IS EQUAL TO +100                                  DBANK56P
+013100        GO TO RECONCILE-LOOP-EXIT                                 DBANK56P
+013200     END-IF.                                                      DBANK56P
+013300     IF SQLCODE IS NOT EQUAL TO ZERO                              DBANK56P
+013400        SET CD56O-RUN-FAIL TO TRUE                                DBANK56P
+013500        MOVE 'Unable to read the transfer audit cursor'           DBANK56P
+013600          TO CD56O-MSG                                            DBANK56P
+013700        GO TO RECONCILE-LOOP-EXIT                                 DBANK56P
+013800     END-IF.                                                      DBANK56P
+013900     ADD 1 TO CD56O-RECORDS-PROCESSED.                            DBANK56P
+014000     PERFORM MATCH-AUDIT-LEG THRU                                 DBANK56P
+014100             MATCH-AUDIT-LEG-EXIT.                                DBANK56P
+014200     GO TO RECONCILE-LOOP.                                        DBANK56P
+014300 RECONCILE-LOOP-EXIT.                                             DBANK56P
+014400     EXEC SQL                                                     DBANK56P
+014500          CLOSE XFER_AUDIT_CSR                                    DBANK56P
+014600     END-EXEC.                                                    DBANK56P
+014700                                                                  DBANK56P
+014800***************************************************************** DBANK56P
+014900* If a row is left pending with no partner once the cursor has   * DBANK56P
+015000* run out, that last leg is an orphan as well                    * DBANK56P
+015100***************************************************************** DBANK56P
+015200     IF WS-HAVE-PREV-ROW                                          DBANK56P
+015300        ADD 1 TO CD56O-PAIRS-ORPHANED                             DBANK56P
+015400     END-IF.                                                      DBANK56P
+015500                                                                  DBANK56P
+015600     IF CD56O-RUN-OK                                              DBANK56P
+015700        IF CD56O-PAIRS-ORPHANED IS GREATER THAN ZERO              DBANK56P
+015800           MOVE 'Reconciliation complete - orphaned legs found'   DBANK56P
+015900             TO CD56O-MSG                                         DBANK56P
+016000        ELSE                                                      DBANK56P
+016100           MOVE 'Reconciliation complete - audit trail balanced'  DBANK56P
+016200             TO CD56O-MSG                                         DBANK56P
+016300        END-IF                                                    DBANK56P
+016400     END-IF.                                                      DBANK56P
+016500                                                                  DBANK56P
+016600 DBANK56P-EXIT.                                                   DBANK56P
+016700***************************************************************** DBANK56P
+016800* Move the result back to the callers area                      * DBANK56P
+016900***************************************************************** DBANK56P
+017000     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       DBANK56P
+017100                                                                  DBANK56P
+017200***************************************************************** DBANK56P
+017300* Return to our caller                                          * DBANK56P
+017400***************************************************************** DBANK56P
+017500 COPY CRETURN.                                                    DBANK56P
+017600                                                                  DBANK56P
+017700***************************************************************** DBANK56P
+017800* Try to pair the row just read with the row left pending from   * DBANK56P
+017900* the previous fetch - matched pairs are consumed together,      * DBANK56P
+018000* anything left unpaired becomes the new pending row and the old * DBANK56P
+018100* pending row (if any) is counted as an orphan                   * DBANK56P
+018200***************************************************************** DBANK56P
+018300 MATCH-AUDIT-LEG.                                                 DBANK56P
+018400     IF WS-NO-PREV-ROW                                            DBANK56P
+018410        MOVE DCL-BTX-PID TO WS-PREV-PID                           DBANK56P
+018420        MOVE DCL-BTX-TIMESTAMP (1:25) TO WS-PREV-TS-PREFIX        DBANK56P
+018430        MOVE DCL-BTX-SUB-TYPE TO WS-PREV-SUB-TYPE                 DBANK56P
+018440        MOVE DCL-BTX-ACCNO TO WS-PREV-ACCNO                       DBANK56P
+018450        SET WS-HAVE-PREV-ROW TO TRUE                              DBANK56P
+018460        GO TO MATCH-AUDIT-LEG-EXIT                                DBANK56P
+018470     END-IF.                                                      DBANK56P
+019000                                                                  DBANK56P
+019100     IF DCL-BTX-PID IS EQUAL TO WS-PREV-PID AND                   DBANK56P
+019200        DCL-BTX-TIMESTAMP (1:25) IS EQUAL TO WS-PREV-TS-PREFIX AND DBANK56P
+019300        WS-PREV-SUB-TYPE IS EQUAL TO '1' AND                      DBANK56P
+019400        DCL-BTX-SUB-TYPE IS EQUAL TO '2'                          DBANK56P
+019500        ADD 1 TO CD56O-PAIRS-MATCHED                              DBANK56P
+019600        SET WS-NO-PREV-ROW TO TRUE                                DBANK56P
+019700        GO TO MATCH-AUDIT-LEG-EXIT                                DBANK56P
+019800     END-IF.                                                      DBANK56P
+019900                                                                  DBANK56P
+020000     ADD 1 TO CD56O-PAIRS-ORPHANED.                               DBANK56P
+020100     MOVE DCL-BTX-PID TO WS-PREV-PID.                             DBANK56P
+020200     MOVE DCL-BTX-TIMESTAMP (1:25) TO WS-PREV-TS-PREFIX.          DBANK56P
+020300     MOVE DCL-BTX-SUB-TYPE TO WS-PREV-SUB-TYPE.                   DBANK56P
+020400     MOVE DCL-BTX-ACCNO TO WS-PREV-ACCNO.                         DBANK56P
+020500 MATCH-AUDIT-LEG-EXIT.                                            DBANK56P
+020600     EXIT.                                                        DBANK56P
+020700                                                                  DBANK56P
