@@ -0,0 +1,21 @@
+000100***************************************************************** CBANKX62
+000200*                                                               * CBANKX62
+000300*  Copyright(C) 1998-2002 Micro Focus. All Rights Reserved.     * CBANKX62
+000400*                                                               * CBANKX62
+000500***************************************************************** CBANKX62
+000600                                                                  CBANKX62
+000700***************************************************************** CBANKX62
+000800* CBANKX62.CPY (CICS Version)                                   * CBANKX62
+000900*---------------------------------------------------------------* CBANKX62
+001000* This copybook is used to provide an common means of calling   * CBANKX62
+001100* data access module DBANK62P so that the that module using     * CBANKX62
+001200* this copy book is insensitive to it environment.              * CBANKX62
+001300* There are different versions for CICS, IMS and INET.          * CBANKX62
+001400***************************************************************** CBANKX62
+001500* by default use CICS commands to call the module                 CBANKX62
+001600     EXEC CICS LINK PROGRAM('DBANK62P')                           CBANKX62
+001700                COMMAREA(CD62-DATA)                               CBANKX62
+001800                LENGTH(LENGTH OF CD62-DATA)                       CBANKX62
+001900     END-EXEC                                                     CBANKX62
+002000*    CALL 'DBANK62P' USING CD62-DATA                              CBANKX62
+002100                                                                  CBANKX62
