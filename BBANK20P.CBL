@@ -0,0 +1,259 @@
+000100***************************************************************** BBANK20P
+000200*                                                               * BBANK20P
+000300*   Copyright (C) 1998-2002 Micro Focus. All Rights Reserved.   * BBANK20P
+000400*   This demonstration program is provided for use by users     * BBANK20P
+000500*   of Micro Focus products and may be used, modified and       * BBANK20P
+000600*   distributed as part of your application provided that       * BBANK20P
+000700*   you properly acknowledge the copyright of Micro Focus       * BBANK20P
+000800*   in this material.                                           * BBANK20P
+000900*                                                               * BBANK20P
+001000***************************************************************** BBANK20P
+001100                                                                  BBANK20P
+001200***************************************************************** BBANK20P
+001300* Program:     BBANK20P.CBL                                     * BBANK20P
+001400* Layer:       Business logic                                   * BBANK20P
+001500* Function:    Main demonstration menu                          * BBANK20P
+001600***************************************************************** BBANK20P
+001700                                                                  BBANK20P
+001800 IDENTIFICATION DIVISION.                                         BBANK20P
+001900 PROGRAM-ID.                                                      BBANK20P
+002000     BBANK20P.                                                    BBANK20P
+002100 DATE-WRITTEN.                                                    BBANK20P
+002200     August 2026.                                                 BBANK20P
+002300 DATE-COMPILED.                                                   BBANK20P
+002400     Today.                                                       BBANK20P
+002500                                                                  BBANK20P
+002600 ENVIRONMENT DIVISION.                                            BBANK20P
+002700                                                                  BBANK20P
+002800 DATA DIVISION.                                                   BBANK20P
+002900 WORKING-STORAGE SECTION.                                         BBANK20P
+003000 01  WS-MISC-STORAGE.                                             BBANK20P
+003100   05  WS-PROGRAM-ID                         PIC X(8)             BBANK20P
+003200       VALUE 'BBANK20P'.                                          BBANK20P
+003300   05  WS-INPUT-FLAG                         PIC X(1).            BBANK20P
+003400     88  INPUT-OK                            VALUE '0'.           BBANK20P
+003500     88  INPUT-ERROR                         VALUE '1'.           BBANK20P
+003600   05  WS-RETURN-FLAG                        PIC X(1).            BBANK20P
+003700     88  WS-RETURN-FLAG-OFF                  VALUE LOW-VALUES.    BBANK20P
+003800     88  WS-RETURN-FLAG-ON                   VALUE '1'.           BBANK20P
+003900   05  WS-RETURN-MSG                         PIC X(75).           BBANK20P
+004000     88  WS-RETURN-MSG-OFF                   VALUE SPACES.        BBANK20P
+004100   05  WS-PFK-FLAG                           PIC X(1).            BBANK20P
+004200     88  PFK-VALID                           VALUE '0'.           BBANK20P
+004300     88  PFK-INVALID                         VALUE '1'.           BBANK20P
+004301   05  WS-IDLE-FLAG                        PIC X(1).              BBANK20P
+004302     88  SESSION-NOT-TIMED-OUT             VALUE '0'.             BBANK20P
+004303     88  WS-SESSION-TIMED-OUT              VALUE '1'.             BBANK20P
+004400   05  WS-ERROR-MSG                          PIC X(75).           BBANK20P
+004500   05  WS-SUB1                               PIC S9(4) COMP.      BBANK20P
+004600   05  WS-SUB-LIMIT                          PIC S9(4) COMP       BBANK20P
+004700       VALUE 4.                                                   BBANK20P
+004800   05  WS-OPTION-DIGIT                       PIC 9(1).            BBANK20P
+004900                                                                  BBANK20P
+005000 01  WS-BANK-DATA.                                                BBANK20P
+005100 COPY CBANKDAT.                                                   BBANK20P
+005102 COPY CTIMERD.                                                    BBANK20P
+005200 01  WS-EXCEPTION-DATA.                                           BBANK20P
+005300 COPY CBANKD16.                                                   BBANK20P
+005400                                                                  BBANK20P
+005500 01  WS-HELP-DATA.                                                BBANK20P
+005600 COPY CHELPD01.                                                   BBANK20P
+005700                                                                  BBANK20P
+005800 01  WS-MENU-DATA.                                                BBANK20P
+005900 COPY COPTIONS.                                                   BBANK20P
+006000                                                                  BBANK20P
+006100 COPY CABENDD.                                                    BBANK20P
+006200                                                                  BBANK20P
+006300 LINKAGE SECTION.                                                 BBANK20P
+006400 01  DFHCOMMAREA.                                                 BBANK20P
+006500   05  LK-COMMAREA                           PIC X(6407).         BBANK20P
+006600                                                                  BBANK20P
+006700 COPY CENTRY.                                                     BBANK20P
+006800***************************************************************** BBANK20P
+006900* Make ourselves re-entrant                                     * BBANK20P
+007000***************************************************************** BBANK20P
+007100     MOVE SPACES TO WS-ERROR-MSG.                                 BBANK20P
+007200                                                                  BBANK20P
+007300***************************************************************** BBANK20P
+007400* Move the passed area to our area                              * BBANK20P
+007500***************************************************************** BBANK20P
+007600     MOVE DFHCOMMAREA (1:LENGTH OF WS-BANK-DATA) TO WS-BANK-DATA. BBANK20P
+007700                                                                  BBANK20P
+007800***************************************************************** BBANK20P
+007900* Ensure error message is cleared                               * BBANK20P
+008000***************************************************************** BBANK20P
+008100     MOVE SPACES TO BANK-ERROR-MSG.                               BBANK20P
+008200                                                                  BBANK20P
+008300***************************************************************** BBANK20P
+008400* This is the main process                                      * BBANK20P
+008500***************************************************************** BBANK20P
+008600                                                                  BBANK20P
+008700***************************************************************** BBANK20P
+008800* Save the passed return flag and then turn it off              * BBANK20P
+008900***************************************************************** BBANK20P
+009000     MOVE BANK-RETURN-FLAG TO WS-RETURN-FLAG.                     BBANK20P
+009100     SET BANK-RETURN-FLAG-OFF TO TRUE.                            BBANK20P
+009101                                                                  BBANK20P
+009102***************************************************************** BBANK20P
+009103* Force a logoff if the session has been idle too long      *     BBANK20P
+009104***************************************************************** BBANK20P
+009105     SET SESSION-NOT-TIMED-OUT TO TRUE.                           BBANK20P
+009106     PERFORM CHECK-IDLE-TIMEOUT THRU                              BBANK20P
+009107             CHECK-IDLE-TIMEOUT-EXIT.                             BBANK20P
+009108     IF WS-SESSION-TIMED-OUT                                      BBANK20P
+009109        MOVE 'BBANK20P' TO BANK-LAST-PROG                         BBANK20P
+009110        MOVE 'BBANK99P' TO BANK-NEXT-PROG                         BBANK20P
+009111        MOVE 'MBANK99' TO BANK-NEXT-MAPSET                        BBANK20P
+009112        MOVE 'BANK99A' TO BANK-NEXT-MAP                           BBANK20P
+009113        MOVE 'Session timed out due to inactivity' TO             BBANK20P
+009114             BANK-ERROR-MSG                                       BBANK20P
+009115        SET BANK-AID-ENTER TO TRUE                                BBANK20P
+009116        GO TO COMMON-RETURN                                       BBANK20P
+009117     END-IF.                                                      BBANK20P
+009200                                                                  BBANK20P
+009300***************************************************************** BBANK20P
+009400* Check the AID to see if its valid at this point               * BBANK20P
+009500***************************************************************** BBANK20P
+009600     SET PFK-INVALID TO TRUE.                                     BBANK20P
+009700     IF BANK-AID-ENTER OR                                         BBANK20P
+009800        BANK-AID-PFK03                                            BBANK20P
+009900        SET PFK-VALID TO TRUE                                     BBANK20P
+010000     END-IF.                                                      BBANK20P
+010100     IF BANK-AID-PFK01 AND                                        BBANK20P
+010200        BANK-HELP-INACTIVE                                        BBANK20P
+010300        SET BANK-HELP-ACTIVE TO TRUE                              BBANK20P
+010400        SET PFK-VALID TO TRUE                                     BBANK20P
+010500     END-IF.                                                      BBANK20P
+010600     IF PFK-INVALID                                               BBANK20P
+010700        SET BANK-AID-ENTER TO TRUE                                BBANK20P
+010800     END-IF.                                                      BBANK20P
+010900                                                                  BBANK20P
+011000***************************************************************** BBANK20P
+011100* Check the AID to see if we have to quit                       * BBANK20P
+011200***************************************************************** BBANK20P
+011300     IF BANK-AID-PFK03                                            BBANK20P
+011400        MOVE 'BBANK20P' TO BANK-LAST-PROG                         BBANK20P
+011500        MOVE 'BBANK99P' TO BANK-NEXT-PROG                         BBANK20P
+011600        MOVE 'MBANK99' TO BANK-NEXT-MAPSET                        BBANK20P
+011700        MOVE 'BANK99A' TO BANK-NEXT-MAP                           BBANK20P
+011800        GO TO COMMON-RETURN                                       BBANK20P
+011900     END-IF.                                                      BBANK20P
+012000                                                                  BBANK20P
+012100***************************************************************** BBANK20P
+012200* Check the to see if user needs or has been using help         * BBANK20P
+012300***************************************************************** BBANK20P
+012400     IF BANK-HELP-ACTIVE                                          BBANK20P
+012500        IF BANK-AID-PFK04                                         BBANK20P
+012600           SET BANK-HELP-INACTIVE TO TRUE                         BBANK20P
+012700           MOVE 00 TO BANK-HELP-SCREEN                            BBANK20P
+012800           MOVE 'BBANK20P' TO BANK-LAST-PROG                      BBANK20P
+012900           MOVE 'BBANK20P' TO BANK-NEXT-PROG                      BBANK20P
+013000           MOVE 'MBANK20' TO BANK-LAST-MAPSET                     BBANK20P
+013100           MOVE 'HELP20A' TO BANK-LAST-MAP                        BBANK20P
+013200           MOVE 'MBANK20' TO BANK-NEXT-MAPSET                     BBANK20P
+013300           MOVE 'BANK20A' TO BANK-NEXT-MAP                        BBANK20P
+013400           GO TO COMMON-RETURN                                    BBANK20P
+013500        ELSE                                                      BBANK20P
+013600           MOVE 01 TO BANK-HELP-SCREEN                            BBANK20P
+013700           MOVE 'BBANK20P' TO BANK-LAST-PROG                      BBANK20P
+013800           MOVE 'BBANK20P' TO BANK-NEXT-PROG                      BBANK20P
+013900           MOVE 'MBANK20' TO BANK-LAST-MAPSET                     BBANK20P
+014000           MOVE 'BANK20A' TO BANK-LAST-MAP                        BBANK20P
+014100           MOVE 'MBANK20' TO BANK-NEXT-MAPSET                     BBANK20P
+014200           MOVE 'HELP20A' TO BANK-NEXT-MAP                        BBANK20P
+014300           MOVE 'BANK20' TO HELP01I-SCRN                          BBANK20P
+014400           COPY CHELPX01.                                         BBANK20P
+014500           MOVE HELP01O-DATA TO BANK-HELP-DATA                    BBANK20P
+014600           GO TO COMMON-RETURN                                    BBANK20P
+014700     END-IF.                                                      BBANK20P
+014800                                                                  BBANK20P
+014900* Check if we have set the screen up before or is this 1st time   BBANK20P
+015000     IF BANK-LAST-MAPSET IS NOT EQUAL TO 'MBANK20'                BBANK20P
+015100        MOVE WS-RETURN-MSG TO BANK-ERROR-MSG                      BBANK20P
+015200        MOVE 'BBANK20P' TO BANK-LAST-PROG                         BBANK20P
+015300        MOVE 'BBANK20P' TO BANK-NEXT-PROG                         BBANK20P
+015400        MOVE 'MBANK20' TO BANK-LAST-MAPSET                        BBANK20P
+015500        MOVE 'BANK20A' TO BANK-LAST-MAP                           BBANK20P
+015600        MOVE 'MBANK20' TO BANK-NEXT-MAPSET                        BBANK20P
+015700        MOVE 'BANK20A' TO BANK-NEXT-MAP                           BBANK20P
+015800        PERFORM POPULATE-SCREEN-DATA THRU                         BBANK20P
+015900                POPULATE-SCREEN-DATA-EXIT                         BBANK20P
+016000        GO TO COMMON-RETURN                                       BBANK20P
+016100     END-IF.                                                      BBANK20P
+016200                                                                  BBANK20P
+016300* See which option, if any, the user has keyed a selection into   BBANK20P
+016400     MOVE 0 TO WS-SUB1.                                           BBANK20P
+016500 SCAN-INPUT-LOOP.                                                 BBANK20P
+016600     ADD 1 TO WS-SUB1.                                            BBANK20P
+016700     IF BANK-SCR20-IP (WS-SUB1) IS EQUAL TO                       BBANK20P
+016800        BANK-SCR20-ID (WS-SUB1) AND                               BBANK20P
+016900        BANK-SCR20-IP (WS-SUB1) IS NOT EQUAL TO SPACES            BBANK20P
+017000        MOVE 'BBANK20P' TO BANK-LAST-PROG                         BBANK20P
+017100        MOVE DEMO-OPTN-PROG (WS-SUB1) TO BANK-NEXT-PROG           BBANK20P
+017200        GO TO COMMON-RETURN                                       BBANK20P
+017300     END-IF.                                                      BBANK20P
+017400     IF WS-SUB1 IS LESS THAN WS-SUB-LIMIT                         BBANK20P
+017500        GO TO SCAN-INPUT-LOOP                                     BBANK20P
+017600     END-IF.                                                      BBANK20P
+017700                                                                  BBANK20P
+017800* No valid selection was keyed - just redisplay the menu          BBANK20P
+017900     MOVE 'Select an option by entering its number' TO            BBANK20P
+018000                                  BANK-ERROR-MSG.                 BBANK20P
+018100     MOVE 'BBANK20P' TO BANK-LAST-PROG.                           BBANK20P
+018200     MOVE 'BBANK20P' TO BANK-NEXT-PROG.                           BBANK20P
+018300     MOVE 'MBANK20' TO BANK-LAST-MAPSET.                          BBANK20P
+018400     MOVE 'BANK20A' TO BANK-LAST-MAP.                             BBANK20P
+018500     MOVE 'MBANK20' TO BANK-NEXT-MAPSET.                          BBANK20P
+018600     MOVE 'BANK20A' TO BANK-NEXT-MAP.                             BBANK20P
+018700     PERFORM POPULATE-SCREEN-DATA THRU                            BBANK20P
+018800             POPULATE-SCREEN-DATA-EXIT.                           BBANK20P
+018900     GO TO COMMON-RETURN.                                         BBANK20P
+019000                                                                  BBANK20P
+019100***************************************************************** BBANK20P
+019200* If we get this far then we have an error in our logic as we   * BBANK20P
+019300* do not know where to go next.                                 * BBANK20P
+019400***************************************************************** BBANK20P
+019500     IF NOT BANK-ENV-CICS                                         BBANK20P
+019600        MOVE WS-PROGRAM-ID TO ABEND-CULPRIT                       BBANK20P
+019700        MOVE '0001' TO ABEND-CODE                                 BBANK20P
+019800        MOVE SPACES TO ABEND-REASON                               BBANK20P
+019900        COPY CABENDPO.                                            BBANK20P
+020000     END-IF.                                                      BBANK20P
+020100     GOBACK.                                                      BBANK20P
+020200                                                                  BBANK20P
+020300 COMMON-RETURN.                                                   BBANK20P
+020400     IF BANK-ERROR-MSG NOT EQUAL TO SPACES                        BBANK20P
+020500        MOVE SPACES TO CD16-DATA                                  BBANK20P
+020600        MOVE BANK-USERID TO CD16I-PERSON-PID                      BBANK20P
+020700        MOVE WS-PROGRAM-ID TO CD16I-PROGRAM                       BBANK20P
+020800        MOVE BANK-ERROR-MSG TO CD16I-MESSAGE                      BBANK20P
+020900     COPY CBANKX16.                                               BBANK20P
+021000     END-IF.                                                      BBANK20P
+021100     MOVE WS-BANK-DATA TO DFHCOMMAREA (1:LENGTH OF WS-BANK-DATA). BBANK20P
+021200 COPY CRETURN.                                                    BBANK20P
+021300                                                                  BBANK20P
+021400***************************************************************** BBANK20P
+021500* Build the list of menu options shown on the main menu screen, * BBANK20P
+021600* straight off the DEMO-OPTIONS table                           * BBANK20P
+021700***************************************************************** BBANK20P
+021800 POPULATE-SCREEN-DATA.                                            BBANK20P
+021900     MOVE LOW-VALUES TO BANK-SCREEN20-DATA.                       BBANK20P
+022000     MOVE 0 TO WS-SUB1.                                           BBANK20P
+022100     PERFORM POPULATE-MENU-ENTRY THRU                             BBANK20P
+022200             POPULATE-MENU-ENTRY-EXIT WS-SUB-LIMIT TIMES.         BBANK20P
+022300 POPULATE-SCREEN-DATA-EXIT.                                       BBANK20P
+022400     EXIT.                                                        BBANK20P
+022500                                                                  BBANK20P
+022600 POPULATE-MENU-ENTRY.                                             BBANK20P
+022700     ADD 1 TO WS-SUB1.                                            BBANK20P
+022800     MOVE WS-SUB1 TO WS-OPTION-DIGIT.                             BBANK20P
+022900     MOVE WS-OPTION-DIGIT TO BANK-SCR20-ID (WS-SUB1).             BBANK20P
+023000     MOVE DEMO-OPTN-DESC (WS-SUB1) TO BANK-SCR20-TX (WS-SUB1).    BBANK20P
+023100 POPULATE-MENU-ENTRY-EXIT.                                        BBANK20P
+023200     EXIT.                                                        BBANK20P
+023300                                                                  BBANK20P
+023400                                                                  BBANK20P
+023500***************************************************************** BBANK20P
+023600* Check for an idle session timeout                           *   BBANK20P
+023700***************************************************************** BBANK20P
+023800 COPY CIDLECHK.                                                   BBANK20P
