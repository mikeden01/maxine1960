@@ -0,0 +1,110 @@
+000100***************************************************************** DBANK16P
+000200*                                                               * DBANK16P
+000300*   Copyright (C) 1998-2002 Micro Focus. All Rights Reserved.   * DBANK16P
+000400*   This demonstration program is provided for use by users     * DBANK16P
+000500*   of Micro Focus products and may be used, modified and       * DBANK16P
+000600*   distributed as part of your application provided that       * DBANK16P
+000700*   you properly acknowledge the copyright of Micro Focus       * DBANK16P
+000800*   in this material.                                           * DBANK16P
+000900*                                                               * DBANK16P
+001000***************************************************************** DBANK16P
+001100                                                                  DBANK16P
+001200***************************************************************** DBANK16P
+001300* Program:     DBANK16P.CBL                                     * DBANK16P
+001400* Function:    Record a non-trivial screen error/return message * DBANK16P
+001500*              to the exception log so ops can see patterns in  * DBANK16P
+001600*              what customers are hitting                       * DBANK16P
+001700*              SQL version                                      * DBANK16P
+001800***************************************************************** DBANK16P
+001900                                                                  DBANK16P
+002000 IDENTIFICATION DIVISION.                                         DBANK16P
+002100 PROGRAM-ID.                                                      DBANK16P
+002200     DBANK16P.                                                    DBANK16P
+002300 DATE-WRITTEN.                                                    DBANK16P
+002400     August 2026.                                                 DBANK16P
+002500 DATE-COMPILED.                                                   DBANK16P
+002600     Today.                                                       DBANK16P
+002700                                                                  DBANK16P
+002800 ENVIRONMENT DIVISION.                                            DBANK16P
+002900                                                                  DBANK16P
+003000 DATA DIVISION.                                                   DBANK16P
+003100                                                                  DBANK16P
+003200 WORKING-STORAGE SECTION.                                         DBANK16P
+003300 01  WS-MISC-STORAGE.                                             DBANK16P
+003400   05  WS-PROGRAM-ID                         PIC X(8)             DBANK16P
+003500       VALUE 'DBANK16P'.                                          DBANK16P
+003600   05  WS-COMMAREA-LENGTH                    PIC 9(5).            DBANK16P
+003700     EXEC SQL                                                     DBANK16P
+003800          BEGIN DECLARE SECTION                                   DBANK16P
+003900     END-EXEC.                                                    DBANK16P
+004000 01  WS-COMMAREA.                                                 DBANK16P
+004100     EXEC SQL                                                     DBANK16P
+004200          INCLUDE CBANKD16                                        DBANK16P
+004300     END-EXEC.                                                    DBANK16P
+004400                                                                  DBANK16P
+004500     EXEC SQL                                                     DBANK16P
+004600          INCLUDE SQLCA                                           DBANK16P
+004700     END-EXEC.                                                    DBANK16P
+004800                                                                  DBANK16P
+004900     EXEC SQL                                                     DBANK16P
+005000          END DECLARE SECTION                                     DBANK16P
+005100     END-EXEC.                                                    DBANK16P
+005200                                                                  DBANK16P
+005300 LINKAGE SECTION.                                                 DBANK16P
+005400 01  DFHCOMMAREA.                                                 DBANK16P
+005500   05  LK-COMMAREA                           PIC X(1)             DBANK16P
+005600       OCCURS 1 TO 6144 TIMES                                     DBANK16P
+005700         DEPENDING ON WS-COMMAREA-LENGTH.                         DBANK16P
+005800                                                                  DBANK16P
+005900 COPY CENTRY.                                                     DBANK16P
+006000***************************************************************** DBANK16P
+006100* Move the passed data to our area                              * DBANK16P
+006200***************************************************************** DBANK16P
+006300     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.            DBANK16P
+006400     MOVE DFHCOMMAREA TO WS-COMMAREA.                             DBANK16P
+006500                                                                  DBANK16P
+006600***************************************************************** DBANK16P
+006700* Initialize our output area                                    * DBANK16P
+006800***************************************************************** DBANK16P
+006900     MOVE SPACES TO CD16O-DATA.                                   DBANK16P
+007000     SET CD16O-INSERT-OK TO TRUE.                                 DBANK16P
+007100                                                                  DBANK16P
+007200***************************************************************** DBANK16P
+007300* Record the exception                                          * DBANK16P
+007400***************************************************************** DBANK16P
+007500     PERFORM INSERT-EXCEPTION THRU INSERT-EXCEPTION-EXIT.         DBANK16P
+007600                                                                  DBANK16P
+007700***************************************************************** DBANK16P
+007800* Move the result back to the callers area                      * DBANK16P
+007900***************************************************************** DBANK16P
+008000     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       DBANK16P
+008100                                                                  DBANK16P
+008200***************************************************************** DBANK16P
+008300* Return to our caller                                          * DBANK16P
+008400***************************************************************** DBANK16P
+008500 COPY CRETURN.                                                    DBANK16P
+008600                                                                  DBANK16P
+008700***************************************************************** DBANK16P
+008800* Insert the exception into the exception log                   * DBANK16P
+008900***************************************************************** DBANK16P
+009000 INSERT-EXCEPTION.                                                DBANK16P
+009100     EXEC SQL                                                     DBANK16P
+009200          INSERT INTO BNKEXCP                                     DBANK16P
+009300                 (BEX_PID,                                       DBANK16P
+009400                  BEX_PROGRAM,                                    DBANK16P
+009500                  BEX_MESSAGE,                                    DBANK16P
+009600                  BEX_TIMESTAMP)                                  DBANK16P
+009700          VALUES (:CD16I-PERSON-PID,                              DBANK16P
+009800                  :CD16I-PROGRAM,                                 DBANK16P
+009900                  :CD16I-MESSAGE,                                 DBANK16P
+010000                  CURRENT TIMESTAMP)                              DBANK16P
+010100     END-EXEC.                                                    DBANK16P
+010200     IF SQLCODE IS NOT EQUAL TO ZERO                              DBANK16P
+010300        SET CD16O-INSERT-FAIL TO TRUE                             DBANK16P
+010400        MOVE 'Unable to log exception' TO CD16O-MSG               DBANK16P
+010500     ELSE                                                         DBANK16P
+010600        MOVE 'Exception logged' TO CD16O-MSG                      DBANK16P
+010700     END-IF.                                                      DBANK16P
+010800 INSERT-EXCEPTION-EXIT.                                           DBANK16P
+010900     EXIT.                                                        DBANK16P
+011000                                                                  DBANK16P
