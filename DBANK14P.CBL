@@ -0,0 +1,104 @@
+000100***************************************************************** DBANK14P
+000200*                                                               * DBANK14P
+000300*   Copyright (C) 1998-2002 Micro Focus. All Rights Reserved.   * DBANK14P
+000400*   This demonstration program is provided for use by users     * DBANK14P
+000500*   of Micro Focus products and may be used, modified and       * DBANK14P
+000600*   distributed as part of your application provided that       * DBANK14P
+000700*   you properly acknowledge the copyright of Micro Focus       * DBANK14P
+000800*   in this material.                                           * DBANK14P
+000900*                                                               * DBANK14P
+001000***************************************************************** DBANK14P
+001100                                                                  DBANK14P
+001200***************************************************************** DBANK14P
+001300* Program:     DBANK14P.CBL                                     * DBANK14P
+001400* Function:    Persist a caller's chosen display preference     * DBANK14P
+001500*              (colour scheme) against their BNKCUST record     * DBANK14P
+001600*              SQL version                                      * DBANK14P
+001700***************************************************************** DBANK14P
+001800                                                                  DBANK14P
+001900 IDENTIFICATION DIVISION.                                         DBANK14P
+002000 PROGRAM-ID.                                                      DBANK14P
+002100     DBANK14P.                                                    DBANK14P
+002200 DATE-WRITTEN.                                                    DBANK14P
+002300     August 2026.                                                 DBANK14P
+002400 DATE-COMPILED.                                                   DBANK14P
+002500     Today.                                                       DBANK14P
+002600                                                                  DBANK14P
+002700 ENVIRONMENT DIVISION.                                            DBANK14P
+002800                                                                  DBANK14P
+002900 DATA DIVISION.                                                   DBANK14P
+003000                                                                  DBANK14P
+003100 WORKING-STORAGE SECTION.                                         DBANK14P
+003200 01  WS-MISC-STORAGE.                                             DBANK14P
+003300   05  WS-PROGRAM-ID                         PIC X(8)             DBANK14P
+003400       VALUE 'DBANK14P'.                                          DBANK14P
+003500   05  WS-COMMAREA-LENGTH                    PIC 9(5).            DBANK14P
+003600     EXEC SQL                                                     DBANK14P
+003700          BEGIN DECLARE SECTION                                   DBANK14P
+003800     END-EXEC.                                                    DBANK14P
+003900 01  WS-COMMAREA.                                                 DBANK14P
+004000     EXEC SQL                                                     DBANK14P
+004100          INCLUDE CBANKD14                                        DBANK14P
+004200     END-EXEC.                                                    DBANK14P
+004300                                                                  DBANK14P
+004400     EXEC SQL                                                     DBANK14P
+004500          INCLUDE SQLCA                                           DBANK14P
+004600     END-EXEC.                                                    DBANK14P
+004700                                                                  DBANK14P
+004800 COPY CABENDD.                                                    DBANK14P
+004900     EXEC SQL                                                     DBANK14P
+005000          END DECLARE SECTION                                     DBANK14P
+005100     END-EXEC.                                                    DBANK14P
+005200                                                                  DBANK14P
+005300 LINKAGE SECTION.                                                 DBANK14P
+005400 01  DFHCOMMAREA.                                                 DBANK14P
+005500   05  LK-COMMAREA                           PIC X(1)             DBANK14P
+005600       OCCURS 1 TO 6144 TIMES                                     DBANK14P
+005700         DEPENDING ON WS-COMMAREA-LENGTH.                         DBANK14P
+005800                                                                  DBANK14P
+005900 COPY CENTRY.                                                     DBANK14P
+006000***************************************************************** DBANK14P
+006100* Move the passed data to our area                              * DBANK14P
+006200***************************************************************** DBANK14P
+006300     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.            DBANK14P
+006400     MOVE DFHCOMMAREA TO WS-COMMAREA.                             DBANK14P
+006500                                                                  DBANK14P
+006600***************************************************************** DBANK14P
+006700* Initialize our output area                                    * DBANK14P
+006800***************************************************************** DBANK14P
+006900     MOVE SPACES TO CD14O-DATA.                                   DBANK14P
+007000     SET CD14O-UPDATE-OK TO TRUE.                                 DBANK14P
+007100                                                                  DBANK14P
+007200***************************************************************** DBANK14P
+007300* Apply the new preference                                     * DBANK14P
+007400***************************************************************** DBANK14P
+007500     PERFORM UPDATE-COLOUR-PREF THRU UPDATE-COLOUR-PREF-EXIT.     DBANK14P
+007600                                                                  DBANK14P
+007700***************************************************************** DBANK14P
+007800* Move the result back to the callers area                      * DBANK14P
+007900***************************************************************** DBANK14P
+008000     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       DBANK14P
+008100                                                                  DBANK14P
+008200***************************************************************** DBANK14P
+008300* Return to our caller                                          * DBANK14P
+008400***************************************************************** DBANK14P
+008500 COPY CRETURN.                                                    DBANK14P
+008600                                                                  DBANK14P
+008700***************************************************************** DBANK14P
+008800* Update the caller's stored colour preference                  * DBANK14P
+008900***************************************************************** DBANK14P
+009000 UPDATE-COLOUR-PREF.                                              DBANK14P
+009100     EXEC SQL                                                     DBANK14P
+009200          UPDATE BNKCUST                                          DBANK14P
+009300             SET BCS_COLOUR_PREF = :CD14I-COLOUR-PREF              DBANK14P
+009400           WHERE BCS_PID = :CD14I-PERSON-PID                      DBANK14P
+009500     END-EXEC.                                                    DBANK14P
+009600     IF SQLCODE IS NOT EQUAL TO ZERO                              DBANK14P
+009700        SET CD14O-UPDATE-FAIL TO TRUE                             DBANK14P
+009800        MOVE 'Unable to update display preference' TO CD14O-MSG   DBANK14P
+009900     ELSE                                                         DBANK14P
+010000        MOVE 'Display preference updated' TO CD14O-MSG            DBANK14P
+010100     END-IF.                                                      DBANK14P
+010200 UPDATE-COLOUR-PREF-EXIT.                                         DBANK14P
+010300     EXIT.                                                        DBANK14P
+010400                                                                  DBANK14P
