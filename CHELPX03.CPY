@@ -0,0 +1,21 @@
+000100***************************************************************** CHELPX03
+000200*                                                               * CHELPX03
+000300*  Copyright(C) 1998-2002 Micro Focus. All Rights Reserved.     * CHELPX03
+000400*                                                               * CHELPX03
+000500***************************************************************** CHELPX03
+000600                                                                  CHELPX03
+000700***************************************************************** CHELPX03
+000800* CHELPX03.CPY (CICS Version)                                   * CHELPX03
+000900*---------------------------------------------------------------* CHELPX03
+001000* This copybook is used to provide an common means of calling   * CHELPX03
+001100* data access module DHELP03P so that the that module using     * CHELPX03
+001200* this copy book is insensitive to it environment.              * CHELPX03
+001300* There are different versions for CICS, IMS and INET.          * CHELPX03
+001400***************************************************************** CHELPX03
+001500* by default use CICS commands to call the module                 CHELPX03
+001600     EXEC CICS LINK PROGRAM('DHELP03P')                           CHELPX03
+001700                    COMMAREA(HELP03-DATA)                         CHELPX03
+001800                    LENGTH(LENGTH OF HELP03-DATA)                 CHELPX03
+001900     END-EXEC                                                     CHELPX03
+002000*    CALL 'DHELP03P' USING HELP03-DATA                            CHELPX03
+002100                                                                  CHELPX03
