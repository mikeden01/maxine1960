@@ -20,10 +20,16 @@
 002000       15  CD04I-TO-ACC                      PIC X(9).            CBANKD04
 002100       15  CD04I-TO-OLD-BAL                  PIC S9(7)V99 COMP-3. CBANKD04
 002200       15  CD04I-TO-NEW-BAL                  PIC S9(7)V99 COMP-3. CBANKD04
+002210       15  CD04I-LIMIT-CHECK                 PIC X(1).            CBANKD04
+002220         88  CD04I-APPLY-LIMIT-CHECK       VALUE SPACE.           CBANKD04
+002230         88  CD04I-SKIP-LIMIT-CHECK        VALUE 'Y'.             CBANKD04
 002300     10  CD04O-DATA.                                              CBANKD04
 002400       15  CD04O-RESULT                      PIC X(1).            CBANKD04
 002500         88  CD04O-UPDATE-OK                 VALUE '0'.           CBANKD04
 002600         88  CD04O-UPDATE-FAIL               VALUE '1'.           CBANKD04
+002650         88  CD04O-INSUFFICIENT-FUNDS      VALUE '2'.             CBANKD04
+002660         88  CD04O-ACCOUNT-RESTRICTED      VALUE '3'.             CBANKD04
+002670        88  CD04O-LIMIT-EXCEEDED          VALUE '4'.              CBANKD04
 002700       15  CD04O-TIMESTAMP                   PIC X(26).           CBANKD04
 002800       15  CD04O-TIMESTAMP-R REDEFINES CD04O-TIMESTAMP.           CBANKD04
 002900         20  CD04O-DATE                      PIC X(10).           CBANKD04
