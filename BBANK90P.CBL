@@ -0,0 +1,356 @@
+000100***************************************************************** BBANK90P
+000200*                                                               * BBANK90P
+000300*   Copyright (C) 1998-2002 Micro Focus. All Rights Reserved.   * BBANK90P
+000400*   This demonstration program is provided for use by users     * BBANK90P
+000500*   of Micro Focus products and may be used, modified and       * BBANK90P
+000600*   distributed as part of your application provided that       * BBANK90P
+000700*   you properly acknowledge the copyright of Micro Focus       * BBANK90P
+000800*   in this material.                                           * BBANK90P
+000900*                                                               * BBANK90P
+001000***************************************************************** BBANK90P
+001100                                                                  BBANK90P
+001200***************************************************************** BBANK90P
+001300* Program:     BBANK90P.CBL                                     * BBANK90P
+001400* Layer:       Business logic                                   * BBANK90P
+001500* Function:    Open a new account for the signed on customer    * BBANK90P
+001600***************************************************************** BBANK90P
+001700                                                                  BBANK90P
+001800 IDENTIFICATION DIVISION.                                         BBANK90P
+001900 PROGRAM-ID.                                                      BBANK90P
+002000     BBANK90P.                                                    BBANK90P
+002100 DATE-WRITTEN.                                                    BBANK90P
+002200     August 2026.                                                 BBANK90P
+002300 DATE-COMPILED.                                                   BBANK90P
+002400     Today.                                                       BBANK90P
+002500                                                                  BBANK90P
+002600 ENVIRONMENT DIVISION.                                            BBANK90P
+002700                                                                  BBANK90P
+002800 DATA DIVISION.                                                   BBANK90P
+002900 WORKING-STORAGE SECTION.                                         BBANK90P
+003000 01  WS-MISC-STORAGE.                                             BBANK90P
+003100   05  WS-PROGRAM-ID                         PIC X(8)             BBANK90P
+003200       VALUE 'BBANK90P'.                                          BBANK90P
+003300   05  WS-INPUT-FLAG                         PIC X(1).            BBANK90P
+003400     88  INPUT-OK                            VALUE '0'.           BBANK90P
+003500     88  INPUT-ERROR                         VALUE '1'.           BBANK90P
+003600   05  WS-RETURN-FLAG                        PIC X(1).            BBANK90P
+003700     88  WS-RETURN-FLAG-OFF                  VALUE LOW-VALUES.    BBANK90P
+003800     88  WS-RETURN-FLAG-ON                   VALUE '1'.           BBANK90P
+003900   05  WS-RETURN-MSG                         PIC X(75).           BBANK90P
+004000     88  WS-RETURN-MSG-OFF                   VALUE SPACES.        BBANK90P
+004100   05  WS-PFK-FLAG                           PIC X(1).            BBANK90P
+004200     88  PFK-VALID                           VALUE '0'.           BBANK90P
+004300     88  PFK-INVALID                         VALUE '1'.           BBANK90P
+004301   05  WS-IDLE-FLAG                        PIC X(1).              BBANK90P
+004302     88  SESSION-NOT-TIMED-OUT             VALUE '0'.             BBANK90P
+004303     88  WS-SESSION-TIMED-OUT              VALUE '1'.             BBANK90P
+004400   05  WS-ERROR-MSG                          PIC X(75).           BBANK90P
+004500   05  WS-OPENBAL-WORK                       PIC X(9).            BBANK90P
+004600   05  WS-OPENBAL-WORK-N REDEFINES WS-OPENBAL-WORK                BBANK90P
+004700                                          PIC 9(7)V99.            BBANK90P
+004800                                                                  BBANK90P
+004900 01  WS-BANK-DATA.                                                BBANK90P
+005000 COPY CBANKDAT.                                                   BBANK90P
+005002 COPY CTIMERD.                                                    BBANK90P
+005100 01  WS-EXCEPTION-DATA.                                           BBANK90P
+005200 COPY CBANKD16.                                                   BBANK90P
+005300                                                                  BBANK90P
+005400 01  WS-HELP-DATA.                                                BBANK90P
+005500 COPY CHELPD01.                                                   BBANK90P
+005600                                                                  BBANK90P
+005700 01  WS-OPEN-DATA.                                                BBANK90P
+005800 COPY CBANKD10.                                                   BBANK90P
+005810 01  WS-TYPE-DATA.                                                BBANK90P
+005820 COPY CBANKD17.                                                   BBANK90P
+005900                                                                  BBANK90P
+006000 COPY CABENDD.                                                    BBANK90P
+006100                                                                  BBANK90P
+006200 LINKAGE SECTION.                                                 BBANK90P
+006300 01  DFHCOMMAREA.                                                 BBANK90P
+006400   05  LK-COMMAREA                           PIC X(6407).         BBANK90P
+006500                                                                  BBANK90P
+006600 COPY CENTRY.                                                     BBANK90P
+006700***************************************************************** BBANK90P
+006800* Make ourselves re-entrant                                     * BBANK90P
+006900***************************************************************** BBANK90P
+007000     MOVE SPACES TO WS-ERROR-MSG.                                 BBANK90P
+007100                                                                  BBANK90P
+007200***************************************************************** BBANK90P
+007300* Move the passed area to our area                              * BBANK90P
+007400***************************************************************** BBANK90P
+007500     MOVE DFHCOMMAREA (1:LENGTH OF WS-BANK-DATA) TO WS-BANK-DATA. BBANK90P
+007600                                                                  BBANK90P
+007700***************************************************************** BBANK90P
+007800* Ensure error message is cleared                               * BBANK90P
+007900***************************************************************** BBANK90P
+008000     MOVE SPACES TO BANK-ERROR-MSG.                               BBANK90P
+008100                                                                  BBANK90P
+008200***************************************************************** BBANK90P
+008300* This is the main process                                      * BBANK90P
+008400***************************************************************** BBANK90P
+008500                                                                  BBANK90P
+008600***************************************************************** BBANK90P
+008700* Save the passed return flag and then turn it off              * BBANK90P
+008800***************************************************************** BBANK90P
+008900     MOVE BANK-RETURN-FLAG TO WS-RETURN-FLAG.                     BBANK90P
+009000     SET BANK-RETURN-FLAG-OFF TO TRUE.                            BBANK90P
+009001                                                                  BBANK90P
+009002***************************************************************** BBANK90P
+009003* Force a logoff if the session has been idle too long      *     BBANK90P
+009004***************************************************************** BBANK90P
+009005     SET SESSION-NOT-TIMED-OUT TO TRUE.                           BBANK90P
+009006     PERFORM CHECK-IDLE-TIMEOUT THRU                              BBANK90P
+009007             CHECK-IDLE-TIMEOUT-EXIT.                             BBANK90P
+009008     IF WS-SESSION-TIMED-OUT                                      BBANK90P
+009009        MOVE 'BBANK90P' TO BANK-LAST-PROG                         BBANK90P
+009010        MOVE 'BBANK99P' TO BANK-NEXT-PROG                         BBANK90P
+009011        MOVE 'MBANK99' TO BANK-NEXT-MAPSET                        BBANK90P
+009012        MOVE 'BANK99A' TO BANK-NEXT-MAP                           BBANK90P
+009013        MOVE 'Session timed out due to inactivity' TO             BBANK90P
+009014             BANK-ERROR-MSG                                       BBANK90P
+009015        SET BANK-AID-ENTER TO TRUE                                BBANK90P
+009016        GO TO COMMON-RETURN                                       BBANK90P
+009017     END-IF.                                                      BBANK90P
+009100                                                                  BBANK90P
+009200***************************************************************** BBANK90P
+009300* Check the AID to see if its valid at this point               * BBANK90P
+009400***************************************************************** BBANK90P
+009500     SET PFK-INVALID TO TRUE.                                     BBANK90P
+009600     IF BANK-AID-ENTER OR                                         BBANK90P
+009700        BANK-AID-PFK03 OR                                         BBANK90P
+009800        BANK-AID-PFK04                                            BBANK90P
+009900        SET PFK-VALID TO TRUE                                     BBANK90P
+010000     END-IF.                                                      BBANK90P
+010100     IF BANK-AID-PFK01 AND                                        BBANK90P
+010200        BANK-HELP-INACTIVE                                        BBANK90P
+010300        SET BANK-HELP-ACTIVE TO TRUE                              BBANK90P
+010400        SET PFK-VALID TO TRUE                                     BBANK90P
+010500     END-IF.                                                      BBANK90P
+010600     IF PFK-INVALID                                               BBANK90P
+010700        SET BANK-AID-ENTER TO TRUE                                BBANK90P
+010800     END-IF.                                                      BBANK90P
+010900                                                                  BBANK90P
+011000***************************************************************** BBANK90P
+011100* Check the AID to see if we have to quit                       * BBANK90P
+011200***************************************************************** BBANK90P
+011300     IF BANK-AID-PFK03                                            BBANK90P
+011400        MOVE 'BBANK90P' TO BANK-LAST-PROG                         BBANK90P
+011500        MOVE 'BBANK99P' TO BANK-NEXT-PROG                         BBANK90P
+011600        MOVE 'MBANK99' TO BANK-NEXT-MAPSET                        BBANK90P
+011700        MOVE 'BANK99A' TO BANK-NEXT-MAP                           BBANK90P
+011800        GO TO COMMON-RETURN                                       BBANK90P
+011900     END-IF.                                                      BBANK90P
+012000                                                                  BBANK90P
+012100***************************************************************** BBANK90P
+012200* Check the to see if user needs or has been using help         * BBANK90P
+012300***************************************************************** BBANK90P
+012400     IF BANK-HELP-ACTIVE                                          BBANK90P
+012500        IF BANK-AID-PFK04                                         BBANK90P
+012600           SET BANK-HELP-INACTIVE TO TRUE                         BBANK90P
+012700           MOVE 00 TO BANK-HELP-SCREEN                            BBANK90P
+012800           MOVE 'BBANK90P' TO BANK-LAST-PROG                      BBANK90P
+012900           MOVE 'BBANK90P' TO BANK-NEXT-PROG                      BBANK90P
+013000           MOVE 'MBANK90' TO BANK-LAST-MAPSET                     BBANK90P
+013100           MOVE 'HELP90A' TO BANK-LAST-MAP                        BBANK90P
+013200           MOVE 'MBANK90' TO BANK-NEXT-MAPSET                     BBANK90P
+013300           MOVE 'BANK90A' TO BANK-NEXT-MAP                        BBANK90P
+013400           GO TO COMMON-RETURN                                    BBANK90P
+013500        ELSE                                                      BBANK90P
+013600           MOVE 01 TO BANK-HELP-SCREEN                            BBANK90P
+013700           MOVE 'BBANK90P' TO BANK-LAST-PROG                      BBANK90P
+013800           MOVE 'BBANK90P' TO BANK-NEXT-PROG                      BBANK90P
+013900           MOVE 'MBANK90' TO BANK-LAST-MAPSET                     BBANK90P
+014000           MOVE 'BANK90A' TO BANK-LAST-MAP                        BBANK90P
+014100           MOVE 'MBANK90' TO BANK-NEXT-MAPSET                     BBANK90P
+014200           MOVE 'HELP90A' TO BANK-NEXT-MAP                        BBANK90P
+014300           MOVE 'BANK90' TO HELP01I-SCRN                          BBANK90P
+014400           COPY CHELPX01.                                         BBANK90P
+014500           MOVE HELP01O-DATA TO BANK-HELP-DATA                    BBANK90P
+014600           GO TO COMMON-RETURN                                    BBANK90P
+014700     END-IF.                                                      BBANK90P
+014800                                                                  BBANK90P
+014900***************************************************************** BBANK90P
+015000* Check the AID to see if we have to return to previous screen  * BBANK90P
+015100***************************************************************** BBANK90P
+015200     IF BANK-AID-PFK04                                            BBANK90P
+015300        MOVE 'BBANK90P' TO BANK-LAST-PROG                         BBANK90P
+015400        MOVE 'BBANK20P' TO BANK-NEXT-PROG                         BBANK90P
+015500        MOVE 'MBANK20' TO BANK-NEXT-MAPSET                        BBANK90P
+015600        MOVE 'BANK20A' TO BANK-NEXT-MAP                           BBANK90P
+015700        SET BANK-AID-ENTER TO TRUE                                BBANK90P
+015800        GO TO COMMON-RETURN                                       BBANK90P
+015900     END-IF.                                                      BBANK90P
+016000                                                                  BBANK90P
+016100* Check if we have set the screen up before or is this 1st time   BBANK90P
+016200     IF BANK-LAST-MAPSET IS NOT EQUAL TO 'MBANK90'                BBANK90P
+016300        MOVE WS-RETURN-MSG TO BANK-ERROR-MSG                      BBANK90P
+016400        MOVE 'BBANK90P' TO BANK-LAST-PROG                         BBANK90P
+016500        MOVE 'BBANK90P' TO BANK-NEXT-PROG                         BBANK90P
+016600        MOVE 'MBANK90' TO BANK-LAST-MAPSET                        BBANK90P
+016700        MOVE 'BANK90A' TO BANK-LAST-MAP                           BBANK90P
+016800        MOVE 'MBANK90' TO BANK-NEXT-MAPSET                        BBANK90P
+016900        MOVE 'BANK90A' TO BANK-NEXT-MAP                           BBANK90P
+017000        PERFORM POPULATE-SCREEN-DATA THRU                         BBANK90P
+017100                POPULATE-SCREEN-DATA-EXIT                         BBANK90P
+017200        MOVE SPACES TO BANK-SCR90-ERRMSG                          BBANK90P
+017300        GO TO COMMON-RETURN                                       BBANK90P
+017400     END-IF.                                                      BBANK90P
+017500                                                                  BBANK90P
+017600* An account request has been keyed - validate it and open it     BBANK90P
+017700     PERFORM VALIDATE-DATA THRU                                   BBANK90P
+017800             VALIDATE-DATA-EXIT.                                  BBANK90P
+017900                                                                  BBANK90P
+018000     IF INPUT-ERROR                                               BBANK90P
+018100        MOVE WS-ERROR-MSG TO BANK-SCR90-ERRMSG                    BBANK90P
+018200     ELSE                                                         BBANK90P
+018300        PERFORM PROCESS-OPEN-ACCOUNT THRU                         BBANK90P
+018400                PROCESS-OPEN-ACCOUNT-EXIT                         BBANK90P
+018500        MOVE WS-ERROR-MSG TO BANK-SCR90-ERRMSG                    BBANK90P
+018600     END-IF.                                                      BBANK90P
+018700                                                                  BBANK90P
+018800     PERFORM POPULATE-SCREEN-DATA THRU                            BBANK90P
+018900             POPULATE-SCREEN-DATA-EXIT.                           BBANK90P
+019000                                                                  BBANK90P
+019100     MOVE 'BBANK90P' TO BANK-LAST-PROG.                           BBANK90P
+019200     MOVE 'BBANK90P' TO BANK-NEXT-PROG.                           BBANK90P
+019300     MOVE 'MBANK90' TO BANK-LAST-MAPSET.                          BBANK90P
+019400     MOVE 'BANK90A' TO BANK-LAST-MAP.                             BBANK90P
+019500     MOVE 'MBANK90' TO BANK-NEXT-MAPSET.                          BBANK90P
+019600     MOVE 'BANK90A' TO BANK-NEXT-MAP.                             BBANK90P
+019700     GO TO COMMON-RETURN.                                         BBANK90P
+019800                                                                  BBANK90P
+019900***************************************************************** BBANK90P
+020000* If we get this far then we have an error in our logic as we   * BBANK90P
+020100* don't know where to go next.                                  * BBANK90P
+020200***************************************************************** BBANK90P
+020300     IF NOT BANK-ENV-CICS                                         BBANK90P
+020400        MOVE WS-PROGRAM-ID TO ABEND-CULPRIT                       BBANK90P
+020500        MOVE '0001' TO ABEND-CODE                                 BBANK90P
+020600        MOVE SPACES TO ABEND-REASON                               BBANK90P
+020700        COPY CABENDPO.                                            BBANK90P
+020800     END-IF.                                                      BBANK90P
+020900     GOBACK.                                                      BBANK90P
+021000                                                                  BBANK90P
+021100 COMMON-RETURN.                                                   BBANK90P
+021200     IF BANK-ERROR-MSG NOT EQUAL TO SPACES                        BBANK90P
+021300        MOVE SPACES TO CD16-DATA                                  BBANK90P
+021400        MOVE BANK-USERID TO CD16I-PERSON-PID                      BBANK90P
+021500        MOVE WS-PROGRAM-ID TO CD16I-PROGRAM                       BBANK90P
+021600        MOVE BANK-ERROR-MSG TO CD16I-MESSAGE                      BBANK90P
+021700     COPY CBANKX16.                                               BBANK90P
+021800     END-IF.                                                      BBANK90P
+021900     MOVE WS-BANK-DATA TO DFHCOMMAREA (1:LENGTH OF WS-BANK-DATA). BBANK90P
+022000 COPY CRETURN.                                                    BBANK90P
+022100                                                                  BBANK90P
+022200***************************************************************** BBANK90P
+022300* Validate the requested account type and opening balance       * BBANK90P
+022400***************************************************************** BBANK90P
+022500 VALIDATE-DATA.                                                   BBANK90P
+022600     SET INPUT-OK TO TRUE.                                        BBANK90P
+022700     IF GUEST                                                     BBANK90P
+022800        MOVE 'Guest users cannot open new accounts'               BBANK90P
+022900          TO WS-ERROR-MSG                                         BBANK90P
+023000        GO TO VALIDATE-DATA-ERROR                                 BBANK90P
+023100     END-IF.                                                      BBANK90P
+023200     IF BANK-SCR90-ACCTYPE IS EQUAL TO LOW-VALUES OR              BBANK90P
+023300                                    EQUAL TO SPACES               BBANK90P
+023400        MOVE 'Enter an account type' TO WS-ERROR-MSG              BBANK90P
+023500        GO TO VALIDATE-DATA-ERROR                                 BBANK90P
+023600     END-IF.                                                      BBANK90P
+023610     MOVE SPACES TO CD17-DATA.                                    BBANK90P
+023620     MOVE BANK-SCR90-ACCTYPE TO CD17I-ACC-TYPE.                   BBANK90P
+023630 COPY CBANKX17.                                                   BBANK90P
+023640     IF CD17O-TYPE-INVALID                                        BBANK90P
+023650        MOVE 'Enter a valid account type' TO WS-ERROR-MSG         BBANK90P
+023660        GO TO VALIDATE-DATA-ERROR                                 BBANK90P
+023670     END-IF.                                                      BBANK90P
+023700                                                                  BBANK90P
+023800     IF BANK-SCR90-CURRENCY IS EQUAL TO LOW-VALUES OR             BBANK90P
+023900                                    EQUAL TO SPACES               BBANK90P
+024000        MOVE 'USD' TO BANK-SCR90-CURRENCY                         BBANK90P
+024100     END-IF.                                                      BBANK90P
+024200     IF BANK-SCR90-CURRENCY IS NOT EQUAL TO 'USD' AND             BBANK90P
+024300        BANK-SCR90-CURRENCY IS NOT EQUAL TO 'GBP' AND             BBANK90P
+024400        BANK-SCR90-CURRENCY IS NOT EQUAL TO 'EUR' AND             BBANK90P
+024500        BANK-SCR90-CURRENCY IS NOT EQUAL TO 'CAD' AND             BBANK90P
+024600        BANK-SCR90-CURRENCY IS NOT EQUAL TO 'AUD'                 BBANK90P
+024700        MOVE 'Enter a valid currency code' TO WS-ERROR-MSG        BBANK90P
+024800        GO TO VALIDATE-DATA-ERROR                                 BBANK90P
+024900     END-IF.                                                      BBANK90P
+025000                                                                  BBANK90P
+025100     MOVE BANK-SCR90-OPENBAL TO WS-OPENBAL-WORK.                  BBANK90P
+025200     IF WS-OPENBAL-WORK IS NOT NUMERIC                            BBANK90P
+025300        MOVE 'Enter a valid opening balance' TO WS-ERROR-MSG      BBANK90P
+025400        GO TO VALIDATE-DATA-ERROR                                 BBANK90P
+025500     END-IF.                                                      BBANK90P
+025600     IF WS-OPENBAL-WORK-N IS LESS THAN ZERO                       BBANK90P
+025700        MOVE 'Opening balance cannot be negative' TO WS-ERROR-MSG BBANK90P
+025800        GO TO VALIDATE-DATA-ERROR                                 BBANK90P
+025900     END-IF.                                                      BBANK90P
+026000     GO TO VALIDATE-DATA-EXIT.                                    BBANK90P
+026100                                                                  BBANK90P
+026200 VALIDATE-DATA-ERROR.                                             BBANK90P
+026300     SET INPUT-ERROR TO TRUE.                                     BBANK90P
+026400 VALIDATE-DATA-EXIT.                                              BBANK90P
+026500     EXIT.                                                        BBANK90P
+026600                                                                  BBANK90P
+026700***************************************************************** BBANK90P
+026800* Drive DBANK10P to open the new account for this customer      * BBANK90P
+026900***************************************************************** BBANK90P
+027000 PROCESS-OPEN-ACCOUNT.                                            BBANK90P
+027100     MOVE SPACES TO CD10-DATA.                                    BBANK90P
+027200     MOVE BANK-USERID TO CD10I-PERSON-PID.                        BBANK90P
+027300     MOVE BANK-SCR90-ACCTYPE TO CD10I-ACC-TYPE.                   BBANK90P
+027400     MOVE BANK-SCR90-CURRENCY TO CD10I-CURRENCY.                  BBANK90P
+027500     MOVE WS-OPENBAL-WORK-N TO CD10I-OPEN-BAL.                    BBANK90P
+027600 COPY CBANKX10.                                                   BBANK90P
+027700                                                                  BBANK90P
+027800     IF CD10O-OPEN-FAIL                                           BBANK90P
+027900        MOVE CD10O-MSG TO WS-ERROR-MSG                            BBANK90P
+028000        MOVE SPACES TO BANK-SCR90-NEWACC                          BBANK90P
+028100     ELSE                                                         BBANK90P
+028200        MOVE CD10O-MSG TO WS-ERROR-MSG                            BBANK90P
+028300        MOVE CD10O-ACC-NO TO BANK-SCR90-NEWACC                    BBANK90P
+028400     END-IF.                                                      BBANK90P
+028500 PROCESS-OPEN-ACCOUNT-EXIT.                                       BBANK90P
+028600     EXIT.                                                        BBANK90P
+028700                                                                  BBANK90P
+028800***************************************************************** BBANK90P
+028900* Clear the input fields ready for the next account request     * BBANK90P
+029000***************************************************************** BBANK90P
+029100 POPULATE-SCREEN-DATA.                                            BBANK90P
+029200     MOVE LOW-VALUES TO BANK-SCR90-ACCTYPE.                       BBANK90P
+029300     MOVE LOW-VALUES TO BANK-SCR90-CURRENCY.                      BBANK90P
+029400     MOVE LOW-VALUES TO BANK-SCR90-OPENBAL.                       BBANK90P
+029410     PERFORM POPULATE-TYPE-LIST THRU                              BBANK90P
+029420             POPULATE-TYPE-LIST-EXIT.                             BBANK90P
+029500 POPULATE-SCREEN-DATA-EXIT.                                       BBANK90P
+029600     EXIT.                                                        BBANK90P
+029700                                                                  BBANK90P
+029800******************************************************************BBANK90P
+029900* Populate the account type picker list from BNKATYPE             BBANK90P
+030000******************************************************************BBANK90P
+030100 POPULATE-TYPE-LIST.                                              BBANK90P
+030200     MOVE SPACES TO CD17-DATA.                                    BBANK90P
+030300     MOVE SPACES TO CD17I-ACC-TYPE.                               BBANK90P
+030400 COPY CBANKX17.                                                   BBANK90P
+030500     MOVE CD17O-TYP1 TO BANK-SCR90-TYP1.                          BBANK90P
+030600     MOVE CD17O-DSC1 TO BANK-SCR90-DSC1.                          BBANK90P
+030700     MOVE CD17O-TYP2 TO BANK-SCR90-TYP2.                          BBANK90P
+030800     MOVE CD17O-DSC2 TO BANK-SCR90-DSC2.                          BBANK90P
+030900     MOVE CD17O-TYP3 TO BANK-SCR90-TYP3.                          BBANK90P
+031000     MOVE CD17O-DSC3 TO BANK-SCR90-DSC3.                          BBANK90P
+031100     MOVE CD17O-TYP4 TO BANK-SCR90-TYP4.                          BBANK90P
+031200     MOVE CD17O-DSC4 TO BANK-SCR90-DSC4.                          BBANK90P
+031300     MOVE CD17O-TYP5 TO BANK-SCR90-TYP5.                          BBANK90P
+031400     MOVE CD17O-DSC5 TO BANK-SCR90-DSC5.                          BBANK90P
+031500     MOVE CD17O-TYP6 TO BANK-SCR90-TYP6.                          BBANK90P
+031600     MOVE CD17O-DSC6 TO BANK-SCR90-DSC6.                          BBANK90P
+031700 POPULATE-TYPE-LIST-EXIT.                                         BBANK90P
+031800     EXIT.                                                        BBANK90P
+029700                                                                  BBANK90P
+029800                                                                  BBANK90P
+029900***************************************************************** BBANK90P
+030000* Check for an idle session timeout                           *   BBANK90P
+030100***************************************************************** BBANK90P
+030200 COPY CIDLECHK.                                                   BBANK90P
