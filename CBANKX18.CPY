@@ -0,0 +1,21 @@
+000100***************************************************************** CBANKX18
+000200*                                                               * CBANKX18
+000300*  Copyright(C) 1998-2002 Micro Focus. All Rights Reserved.     * CBANKX18
+000400*                                                               * CBANKX18
+000500***************************************************************** CBANKX18
+000600                                                                  CBANKX18
+000700***************************************************************** CBANKX18
+000800* CBANKX18.CPY (CICS Version)                                   * CBANKX18
+000900*---------------------------------------------------------------* CBANKX18
+001000* This copybook is used to provide an common means of calling   * CBANKX18
+001100* data access module DBANK18P so that the that module using     * CBANKX18
+001200* this copy book is insensitive to it environment.              * CBANKX18
+001300* There are different versions for CICS, IMS and INET.          * CBANKX18
+001400***************************************************************** CBANKX18
+001500* by default use CICS commands to call the module                 CBANKX18
+001600    EXEC CICS LINK PROGRAM('DBANK18P')                            CBANKX18
+001700                   COMMAREA(CD18-DATA)                            CBANKX18
+001800                   LENGTH(LENGTH OF CD18-DATA)                    CBANKX18
+001900    END-EXEC                                                      CBANKX18
+002000*    CALL 'DBANK18P' USING CD18-DATA                              CBANKX18
+002100                                                                  CBANKX18
