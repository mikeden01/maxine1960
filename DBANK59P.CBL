@@ -0,0 +1,83 @@
+000100***************************************************************** DBANK59P
+000200*                                                               * DBANK59P
+000300*   Copyright (C) 1998-2002 Micro Focus. All Rights Reserved.   * DBANK59P
+000400*   This demonstration program is provided for use by users     * DBANK59P
+000500*   of Micro Focus products and may be used, modified and       * DBANK59P
+000600*   distributed as part of your application provided that       * DBANK59P
+000700*   you properly acknowledge the copyright of Micro Focus       * DBANK59P
+000800*   in this material.                                           * DBANK59P
+000900*                                                               * DBANK59P
+001000***************************************************************** DBANK59P
+001100                                                                  DBANK59P
+001200***************************************************************** DBANK59P
+001300* Program:     DBANK59P.CBL                                     * DBANK59P
+001400* Function:    Log a customer notification to the alert log -   * DBANK59P
+001500*              shared by any batch job that needs to dispatch   * DBANK59P
+001600*              an alert, the same way DBANK51P/DBANK52P are     * DBANK59P
+001700*              shared sequential-read building blocks - called  * DBANK59P
+001800*              directly by CALL, not wired to CICS              * DBANK59P
+001900*              SQL version                                      * DBANK59P
+002000***************************************************************** DBANK59P
+002100                                                                  DBANK59P
+002200 IDENTIFICATION DIVISION.                                         DBANK59P
+002300 PROGRAM-ID.                                                      DBANK59P
+002400     DBANK59P.                                                    DBANK59P
+002500 DATE-WRITTEN.                                                    DBANK59P
+002600     August 2026.                                                 DBANK59P
+002700 DATE-COMPILED.                                                   DBANK59P
+002800     Today.                                                       DBANK59P
+002900                                                                  DBANK59P
+003000 ENVIRONMENT DIVISION.                                            DBANK59P
+003100                                                                  DBANK59P
+003200 DATA DIVISION.                                                   DBANK59P
+003300                                                                  DBANK59P
+003400 WORKING-STORAGE SECTION.                                         DBANK59P
+003500 01  WS-MISC-STORAGE.                                             DBANK59P
+003600   05  WS-PROGRAM-ID                         PIC X(8)             DBANK59P
+003700       VALUE 'DBANK59P'.                                          DBANK59P
+003800                                                                  DBANK59P
+003900   EXEC SQL                                                       DBANK59P
+004000        BEGIN DECLARE SECTION                                     DBANK59P
+004100   END-EXEC.                                                      DBANK59P
+004200     EXEC SQL                                                     DBANK59P
+004300          INCLUDE CBANKD59                                        DBANK59P
+004400     END-EXEC.                                                    DBANK59P
+004500     EXEC SQL                                                     DBANK59P
+004600          INCLUDE SQLCA                                           DBANK59P
+004700     END-EXEC.                                                    DBANK59P
+004800     EXEC SQL                                                     DBANK59P
+004900          END DECLARE SECTION                                     DBANK59P
+005000     END-EXEC.                                                    DBANK59P
+005100                                                                  DBANK59P
+005200 LINKAGE SECTION.                                                 DBANK59P
+005300 01  LK-COMMAREA.                                                 DBANK59P
+005400   COPY CBANKD59.                                                 DBANK59P
+005500                                                                  DBANK59P
+005600 PROCEDURE DIVISION USING LK-COMMAREA.                             DBANK59P
+005700***************************************************************** DBANK59P
+005800* Log the alert and report back whether it was recorded         * DBANK59P
+005900***************************************************************** DBANK59P
+006000     SET CD59O-ALERT-OK TO TRUE.                                  DBANK59P
+006100     MOVE SPACES TO CD59O-MSG.                                    DBANK59P
+006200     EXEC SQL                                                     DBANK59P
+006300          INSERT INTO BNKALRT                                     DBANK59P
+006400                 (BAL_PID,                                        DBANK59P
+006500                  BAL_ACCNO,                                      DBANK59P
+006600                  BAL_REASON,                                     DBANK59P
+006700                  BAL_CHANNEL,                                    DBANK59P
+006800                  BAL_AMOUNT,                                     DBANK59P
+006900                  BAL_TIMESTAMP)                                  DBANK59P
+007000          VALUES (:CD59I-PID,                                     DBANK59P
+007100                  :CD59I-ACCNO,                                   DBANK59P
+007200                  :CD59I-REASON,                                  DBANK59P
+007300                  :CD59I-CHANNEL,                                 DBANK59P
+007400                  :CD59I-AMOUNT,                                  DBANK59P
+007500                  CURRENT TIMESTAMP)                              DBANK59P
+007600     END-EXEC.                                                    DBANK59P
+007700     IF SQLCODE IS NOT EQUAL TO ZERO                              DBANK59P
+007800        SET CD59O-ALERT-FAIL TO TRUE                              DBANK59P
+007900        MOVE 'Unable to log alert' TO CD59O-MSG                  DBANK59P
+008000     END-IF.                                                      DBANK59P
+008100                                                                  DBANK59P
+008200     GOBACK.                                                      DBANK59P
+008300                                                                  DBANK59P
