@@ -0,0 +1,29 @@
+000100***************************************************************** CBANKD56
+000200*                                                               * CBANKD56
+000300*  Copyright(C) 1998-2002 Micro Focus. All Rights Reserved.     * CBANKD56
+000400*                                                               * CBANKD56
+000500***************************************************************** CBANKD56
+000600                                                                  CBANKD56
+000700***************************************************************** CBANKD56
+000800* CBANKD56.CPY                                                  * CBANKD56
+000900*---------------------------------------------------------------* CBANKD56
+001000* This area is used to drive and report back on a run of the    * CBANKD56
+001100* transfer-audit reconciliation job (DBANK56P). DBANK06P writes  * CBANKD56
+001200* a transfer's audit trail as two BNKTXN rows (the FROM leg and  * CBANKD56
+001300* the TO leg) in two separate INSERTs that are not protected by  * CBANKD56
+001400* a single two-phase commit, so a failure between the two can    * CBANKD56
+001500* leave one leg posted without its partner. This job scans the   * CBANKD56
+001600* audit trail looking for exactly that - a leg with no matching  * CBANKD56
+001700* partner - and counts what it finds.                           * CBANKD56
+001800***************************************************************** CBANKD56
+001900   05  CD56-DATA.                                                 CBANKD56
+002000     10  CD56I-DATA.                                              CBANKD56
+002100       15  CD56I-FILLER                      PIC X(1).            CBANKD56
+002200     10  CD56O-DATA.                                              CBANKD56
+002300       15  CD56O-RESULT                      PIC X(1).            CBANKD56
+002400         88  CD56O-RUN-OK                     VALUE '0'.          CBANKD56
+002500         88  CD56O-RUN-FAIL                   VALUE '1'.          CBANKD56
+002600       15  CD56O-RECORDS-PROCESSED           PIC 9(7).            CBANKD56
+002700       15  CD56O-PAIRS-MATCHED               PIC 9(7).            CBANKD56
+002800       15  CD56O-PAIRS-ORPHANED              PIC 9(7).            CBANKD56
+002900       15  CD56O-MSG                         PIC X(62).           CBANKD56
