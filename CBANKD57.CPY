@@ -0,0 +1,117 @@
+000100******************************************************************CBANKD57
+000200*                                                                *CBANKD57
+000300*  Copyright(C) 1998-2002 Micro Focus. All Rights Reserved.  *    CBANKD57
+000400*                                                                *CBANKD57
+000500******************************************************************CBANKD57
+000600                                                                  CBANKD57
+000700******************************************************************CBANKD57
+000800* CBANKD57.CPY                                                *   CBANKD57
+000900*--------------------------------------------------------------   CBANKD57
+001000* This area is used to pass data between the contact-change       CBANKD57
+001100* history viewer and the I/O program (DBANK57P) which             CBANKD57
+001200* retrieves the history of contact-detail changes for a person    CBANKD57
+001300* (identified by their PID).                                      CBANKD57
+001400******************************************************************CBANKD57
+001500  05  CD57-DATA.                                                  CBANKD57
+001600    10  CD57I-DATA.                                               CBANKD57
+001700      15  CD57I-PID                       PIC X(5).               CBANKD57
+001800      15  CD57I-START-ID                  PIC X(26).              CBANKD57
+001900      15  CD57I-START-ID-R REDEFINES CD57I-START-ID.              CBANKD57
+002000        20  CD57I-START-DATE              PIC X(10).              CBANKD57
+002100        20  CD57I-START-FILL1             PIC X(1).               CBANKD57
+002200        20  CD57I-START-TIME              PIC X(8).               CBANKD57
+002300        20  CD57I-START-FILL2             PIC X(1).               CBANKD57
+002400        20  CD57I-START-MICROSECS         PIC X(6).               CBANKD57
+002500      15  CD57I-SEARCH-CRITERIA           PIC X(5).               CBANKD57
+002600        88  CD57-START-EQUAL              VALUE 'ENTER'.          CBANKD57
+002700        88  CD57-START-LOW                VALUE 'PFK07'.          CBANKD57
+002800        88  CD57-START-HIGH               VALUE 'PFK08'.          CBANKD57
+002900    10  CD57O-DATA.                                               CBANKD57
+003000      15  CD57-DATA-STATUS                PIC X(1).               CBANKD57
+003100        88  CD57-NO-DATA                  VALUE '0'.              CBANKD57
+003200        88  CD57-IS-DATA                  VALUE '1'.              CBANKD57
+003300        88  CD57-IS-MORE-DATA             VALUE '2'.              CBANKD57
+003400        88  CD57-NO-MORE-DATA             VALUE '3'.              CBANKD57
+003500      15  CD57O-CHG-DETAILS.                                      CBANKD57
+003600        20  CD57O-CHG1.                                           CBANKD57
+003700          25  CD57O-ID1.                                          CBANKD57
+003800            30  CD57O-DAT1              PIC X(10).                CBANKD57
+003900            30  CD57O-FIL1A             PIC X(1).                 CBANKD57
+004000            30  CD57O-TIM1              PIC X(8).                 CBANKD57
+004100            30  CD57O-FIL1B             PIC X(1).                 CBANKD57
+004200            30  CD57O-FIL1C             PIC X(6).                 CBANKD57
+004300          25  CD57O-DSC1              PIC X(30).                  CBANKD57
+004400        20  CD57O-CHG2.                                           CBANKD57
+004500          25  CD57O-ID2.                                          CBANKD57
+004600            30  CD57O-DAT2              PIC X(10).                CBANKD57
+004700            30  CD57O-FIL2A             PIC X(1).                 CBANKD57
+004800            30  CD57O-TIM2              PIC X(8).                 CBANKD57
+004900            30  CD57O-FIL2B             PIC X(1).                 CBANKD57
+005000            30  CD57O-FIL2C             PIC X(6).                 CBANKD57
+005100          25  CD57O-DSC2              PIC X(30).                  CBANKD57
+005200        20  CD57O-CHG3.                                           CBANKD57
+005300          25  CD57O-ID3.                                          CBANKD57
+005400            30  CD57O-DAT3              PIC X(10).                CBANKD57
+005500            30  CD57O-FIL3A             PIC X(1).                 CBANKD57
+005600            30  CD57O-TIM3              PIC X(8).                 CBANKD57
+005700            30  CD57O-FIL3B             PIC X(1).                 CBANKD57
+005800            30  CD57O-FIL3C             PIC X(6).                 CBANKD57
+005900          25  CD57O-DSC3              PIC X(30).                  CBANKD57
+006000        20  CD57O-CHG4.                                           CBANKD57
+006100          25  CD57O-ID4.                                          CBANKD57
+006200            30  CD57O-DAT4              PIC X(10).                CBANKD57
+006300            30  CD57O-FIL4A             PIC X(1).                 CBANKD57
+006400            30  CD57O-TIM4              PIC X(8).                 CBANKD57
+006500            30  CD57O-FIL4B             PIC X(1).                 CBANKD57
+006600            30  CD57O-FIL4C             PIC X(6).                 CBANKD57
+006700          25  CD57O-DSC4              PIC X(30).                  CBANKD57
+006800        20  CD57O-CHG5.                                           CBANKD57
+006900          25  CD57O-ID5.                                          CBANKD57
+007000            30  CD57O-DAT5              PIC X(10).                CBANKD57
+007100            30  CD57O-FIL5A             PIC X(1).                 CBANKD57
+007200            30  CD57O-TIM5              PIC X(8).                 CBANKD57
+007300            30  CD57O-FIL5B             PIC X(1).                 CBANKD57
+007400            30  CD57O-FIL5C             PIC X(6).                 CBANKD57
+007500          25  CD57O-DSC5              PIC X(30).                  CBANKD57
+007600        20  CD57O-CHG6.                                           CBANKD57
+007700          25  CD57O-ID6.                                          CBANKD57
+007800            30  CD57O-DAT6              PIC X(10).                CBANKD57
+007900            30  CD57O-FIL6A             PIC X(1).                 CBANKD57
+008000            30  CD57O-TIM6              PIC X(8).                 CBANKD57
+008100            30  CD57O-FIL6B             PIC X(1).                 CBANKD57
+008200            30  CD57O-FIL6C             PIC X(6).                 CBANKD57
+008300          25  CD57O-DSC6              PIC X(30).                  CBANKD57
+008400        20  CD57O-CHG7.                                           CBANKD57
+008500          25  CD57O-ID7.                                          CBANKD57
+008600            30  CD57O-DAT7              PIC X(10).                CBANKD57
+008700            30  CD57O-FIL7A             PIC X(1).                 CBANKD57
+008800            30  CD57O-TIM7              PIC X(8).                 CBANKD57
+008900            30  CD57O-FIL7B             PIC X(1).                 CBANKD57
+009000            30  CD57O-FIL7C             PIC X(6).                 CBANKD57
+009100          25  CD57O-DSC7              PIC X(30).                  CBANKD57
+009200        20  CD57O-CHG8.                                           CBANKD57
+009300          25  CD57O-ID8.                                          CBANKD57
+009400            30  CD57O-DAT8              PIC X(10).                CBANKD57
+009500            30  CD57O-FIL8A             PIC X(1).                 CBANKD57
+009600            30  CD57O-TIM8              PIC X(8).                 CBANKD57
+009700            30  CD57O-FIL8B             PIC X(1).                 CBANKD57
+009800            30  CD57O-FIL8C             PIC X(6).                 CBANKD57
+009900          25  CD57O-DSC8              PIC X(30).                  CBANKD57
+010000        20  CD57O-CHG9.                                           CBANKD57
+010100          25  CD57O-ID9.                                          CBANKD57
+010200            30  CD57O-DAT9              PIC X(10).                CBANKD57
+010300            30  CD57O-FIL9A             PIC X(1).                 CBANKD57
+010400            30  CD57O-TIM9              PIC X(8).                 CBANKD57
+010500            30  CD57O-FIL9B             PIC X(1).                 CBANKD57
+010600            30  CD57O-FIL9C             PIC X(6).                 CBANKD57
+010700          25  CD57O-DSC9              PIC X(30).                  CBANKD57
+010800      15  CD57O-CHG-DETAILS-R REDEFINES CD57O-CHG-DETAILS.        CBANKD57
+010900        20  CD57O-CHG-DATA OCCURS 9 TIMES.                        CBANKD57
+011000          25  CD57O-ID.                                           CBANKD57
+011100            30  CD57O-DATE                PIC X(10).              CBANKD57
+011200            30  CD57O-FILLER1             PIC X(1).               CBANKD57
+011300            30  CD57O-TIME                PIC X(8).               CBANKD57
+011400            30  CD57O-FILLER2             PIC X(1).               CBANKD57
+011500            30  CD57O-MICROSEC            PIC X(6).               CBANKD57
+011600          25  CD57O-DESC                PIC X(30).                CBANKD57
+011700                                                                  CBANKD57
