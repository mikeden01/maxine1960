@@ -41,320 +41,519 @@
 004100   05  WS-PFK-FLAG                           PIC X(1).            BBANK40P
 004200     88  PFK-VALID                           VALUE '0'.           BBANK40P
 004300     88  PFK-INVALID                         VALUE '1'.           BBANK40P
+004301   05  WS-IDLE-FLAG                        PIC X(1).              BBANK40P
+004302     88  SESSION-NOT-TIMED-OUT             VALUE '0'.             BBANK40P
+004303     88  WS-SESSION-TIMED-OUT              VALUE '1'.             BBANK40P
 004400   05  WS-ERROR-MSG                          PIC X(75).           BBANK40P
 004500   05  WS-EDIT-AMT                           PIC Z,ZZZ,ZZ9.99-.   BBANK40P
 004600   05  WS-DYNAMIC-PGM                        PIC X(8)             BBANK40P
 004700       VALUE 'UNKNOWN'.                                           BBANK40P
 004800   05  WS-SUB1                               PIC S9(4) COMP.      BBANK40P
 004900   05  WS-SUB-LIMIT                          PIC S9(4) COMP.      BBANK40P
-005000   05  WS-TEMP-TIME-IP                       PIC X(8).            BBANK40P
-005100   05  WS-TEMP-TIME-OP                       PIC X(8).            BBANK40P
-005200                                                                  BBANK40P
-005300 01  WS-TIME-DATE-WORK-AREA.                                      BBANK40P
-005400 COPY CDATED.                                                     BBANK40P
-005500                                                                  BBANK40P
-005600 01  WS-BANK-DATA.                                                BBANK40P
-005700 COPY CBANKDAT.                                                   BBANK40P
-005800                                                                  BBANK40P
-005900 01  WS-HELP-DATA.                                                BBANK40P
-006000 COPY CHELPD01.                                                   BBANK40P
+005000   05  WS-FILTER-SWAP-AMT                    PIC S9(7)V99.        BBANK40P
+005100   05  WS-TEMP-TIME-IP                       PIC X(8).            BBANK40P
+005200   05  WS-TEMP-TIME-OP                       PIC X(8).            BBANK40P
+005300                                                                  BBANK40P
+005400 01  WS-TIME-DATE-WORK-AREA.                                      BBANK40P
+005500 COPY CDATED.                                                     BBANK40P
+005600                                                                  BBANK40P
+005700 01  WS-BANK-DATA.                                                BBANK40P
+005800 COPY CBANKDAT.                                                   BBANK40P
+005802 COPY CTIMERD.                                                    BBANK40P
+005900 01  WS-EXCEPTION-DATA.                                           BBANK40P
+006000 COPY CBANKD16.                                                   BBANK40P
 006100                                                                  BBANK40P
-006200 01  WS-TXN-LIST.                                                 BBANK40P
-006300 COPY CBANKD05.                                                   BBANK40P
+006200 01  WS-HELP-DATA.                                                BBANK40P
+006300 COPY CHELPD01.                                                   BBANK40P
 006400                                                                  BBANK40P
-006500 COPY CABENDD.                                                    BBANK40P
-006600                                                                  BBANK40P
-006700 LINKAGE SECTION.                                                 BBANK40P
-006800 01  DFHCOMMAREA.                                                 BBANK40P
-006900   05  LK-COMMAREA                           PIC X(6144).         BBANK40P
+006500 01  WS-TXN-LIST.                                                 BBANK40P
+006600 COPY CBANKD05.                                                   BBANK40P
+006700                                                                  BBANK40P
+006800 01  WS-CSV-DATA.                                                 BBANK40P
+006900 COPY CCSVD.                                                      BBANK40P
+006902                                                                  BBANK40P
+006904 01  WS-ASOF-DATA.                                                BBANK40P
+006906 COPY CBANKD18.                                                   BBANK40P
 007000                                                                  BBANK40P
-007100 COPY CENTRY.                                                     BBANK40P
-007200***************************************************************** BBANK40P
-007300* Make ourselves re-entrant                                     * BBANK40P
-007400***************************************************************** BBANK40P
-007500     MOVE SPACES TO WS-ERROR-MSG.                                 BBANK40P
-007600                                                                  BBANK40P
-007700***************************************************************** BBANK40P
-007800* Move the passed area to our area                              * BBANK40P
-007900***************************************************************** BBANK40P
-008000     MOVE DFHCOMMAREA (1:LENGTH OF WS-BANK-DATA) TO WS-BANK-DATA. BBANK40P
+007100 01  WS-BANK-EXT-DATA.                                            BBANK40P
+007200* Web-rendered (INET channel) equivalent of this screen, the      BBANK40P
+007300* same way SBANK80P builds EXT-OP-DATA for its info screen        BBANK40P
+007400 COPY CBANKEXT.                                                   BBANK40P
+007500                                                                  BBANK40P
+007600 COPY CABENDD.                                                    BBANK40P
+007700                                                                  BBANK40P
+007800 LINKAGE SECTION.                                                 BBANK40P
+007900 01  DFHCOMMAREA.                                                 BBANK40P
+008000   05  LK-COMMAREA                           PIC X(6407).         BBANK40P
 008100                                                                  BBANK40P
-008200***************************************************************** BBANK40P
-008300* Ensure error message is cleared                               * BBANK40P
-008400***************************************************************** BBANK40P
-008500     MOVE SPACES TO BANK-ERROR-MSG.                               BBANK40P
-008600                                                                  BBANK40P
-008700***************************************************************** BBANK40P
-008800* This is the main process                                      * BBANK40P
-008900***************************************************************** BBANK40P
-009000                                                                  BBANK40P
-009100***************************************************************** BBANK40P
-009200* Save the passed return flag and then turn it off              * BBANK40P
+008200 COPY CENTRY.                                                     BBANK40P
+008300***************************************************************** BBANK40P
+008400* Make ourselves re-entrant                                     * BBANK40P
+008500***************************************************************** BBANK40P
+008600     MOVE SPACES TO WS-ERROR-MSG.                                 BBANK40P
+008700                                                                  BBANK40P
+008800***************************************************************** BBANK40P
+008900* Move the passed area to our area                              * BBANK40P
+009000***************************************************************** BBANK40P
+009100     MOVE DFHCOMMAREA (1:LENGTH OF WS-BANK-DATA) TO WS-BANK-DATA. BBANK40P
+009200                                                                  BBANK40P
 009300***************************************************************** BBANK40P
-009400     MOVE BANK-RETURN-FLAG TO WS-RETURN-FLAG.                     BBANK40P
-009500     SET BANK-RETURN-FLAG-OFF TO TRUE.                            BBANK40P
-009600                                                                  BBANK40P
-009700***************************************************************** BBANK40P
-009800* Check the AID to see if its valid at this point               * BBANK40P
-009900***************************************************************** BBANK40P
-010000     SET PFK-INVALID TO TRUE.                                     BBANK40P
-010100     IF BANK-AID-ENTER OR                                         BBANK40P
-010200        BANK-AID-PFK03 OR                                         BBANK40P
-010300        BANK-AID-PFK04 OR                                         BBANK40P
-010400        BANK-AID-PFK07 OR                                         BBANK40P
-010500        BANK-AID-PFK08                                            BBANK40P
-010600        SET PFK-VALID TO TRUE                                     BBANK40P
-010700     END-IF.                                                      BBANK40P
-010800     IF BANK-AID-PFK01 AND                                        BBANK40P
-010900        BANK-HELP-INACTIVE                                        BBANK40P
-011000        SET BANK-HELP-ACTIVE TO TRUE                              BBANK40P
-011100        SET PFK-VALID TO TRUE                                     BBANK40P
-011200     END-IF.                                                      BBANK40P
-011300     IF PFK-INVALID                                               BBANK40P
-011400        SET BANK-AID-ENTER TO TRUE                                BBANK40P
-011500     END-IF.                                                      BBANK40P
-011600                                                                  BBANK40P
-011700***************************************************************** BBANK40P
-011800* Check the AID to see if we have to quit                       * BBANK40P
-011900***************************************************************** BBANK40P
-012000     IF BANK-AID-PFK03                                            BBANK40P
-012100        MOVE 'BBANK40P' TO BANK-LAST-PROG                         BBANK40P
-012200        MOVE 'BBANK99P' TO BANK-NEXT-PROG                         BBANK40P
-012300        MOVE 'MBANK99' TO BANK-NEXT-MAPSET                        BBANK40P
-012400        MOVE 'BANK99A' TO BANK-NEXT-MAP                           BBANK40P
-012500        GO TO COMMON-RETURN                                       BBANK40P
-012600     END-IF.                                                      BBANK40P
-012700                                                                  BBANK40P
-012800***************************************************************** BBANK40P
-012900* Check the to see if user needs or has been using help         * BBANK40P
-013000***************************************************************** BBANK40P
-013100     IF BANK-HELP-ACTIVE                                          BBANK40P
-013200        IF BANK-AID-PFK04                                         BBANK40P
-013300           SET BANK-HELP-INACTIVE TO TRUE                         BBANK40P
-013400           MOVE 00 TO BANK-HELP-SCREEN                            BBANK40P
-013500           MOVE 'BBANK40P' TO BANK-LAST-PROG                      BBANK40P
-013600           MOVE 'BBANK40P' TO BANK-NEXT-PROG                      BBANK40P
-013700           MOVE 'MBANK40' TO BANK-LAST-MAPSET                     BBANK40P
-013800           MOVE 'HELP40A' TO BANK-LAST-MAP                        BBANK40P
-013900           MOVE 'MBANK40' TO BANK-NEXT-MAPSET                     BBANK40P
-014000           MOVE 'BANK40A' TO BANK-NEXT-MAP                        BBANK40P
-014100           GO TO COMMON-RETURN                                    BBANK40P
-014200        ELSE                                                      BBANK40P
-014300           MOVE 01 TO BANK-HELP-SCREEN                            BBANK40P
-014400           MOVE 'BBANK40P' TO BANK-LAST-PROG                      BBANK40P
-014500           MOVE 'BBANK40P' TO BANK-NEXT-PROG                      BBANK40P
-014600           MOVE 'MBANK40' TO BANK-LAST-MAPSET                     BBANK40P
-014700           MOVE 'BANK40A' TO BANK-LAST-MAP                        BBANK40P
-014800           MOVE 'MBANK40' TO BANK-NEXT-MAPSET                     BBANK40P
-014900           MOVE 'HELP40A' TO BANK-NEXT-MAP                        BBANK40P
-015000           MOVE 'BANK40' TO HELP01I-SCRN                          BBANK40P
-015100           COPY CHELPX01.                                         BBANK40P
-015200           MOVE HELP01O-DATA TO BANK-HELP-DATA                    BBANK40P
+009400* Ensure error message is cleared                               * BBANK40P
+009500***************************************************************** BBANK40P
+009600     MOVE SPACES TO BANK-ERROR-MSG.                               BBANK40P
+009700                                                                  BBANK40P
+009800***************************************************************** BBANK40P
+009900* This is the main process                                      * BBANK40P
+010000***************************************************************** BBANK40P
+010100                                                                  BBANK40P
+010200***************************************************************** BBANK40P
+010300* Save the passed return flag and then turn it off              * BBANK40P
+010400***************************************************************** BBANK40P
+010500     MOVE BANK-RETURN-FLAG TO WS-RETURN-FLAG.                     BBANK40P
+010600     SET BANK-RETURN-FLAG-OFF TO TRUE.                            BBANK40P
+010601                                                                  BBANK40P
+010602***************************************************************** BBANK40P
+010603* Force a logoff if the session has been idle too long      *     BBANK40P
+010604***************************************************************** BBANK40P
+010605     SET SESSION-NOT-TIMED-OUT TO TRUE.                           BBANK40P
+010606     PERFORM CHECK-IDLE-TIMEOUT THRU                              BBANK40P
+010607             CHECK-IDLE-TIMEOUT-EXIT.                             BBANK40P
+010608     IF WS-SESSION-TIMED-OUT                                      BBANK40P
+010609        MOVE 'BBANK40P' TO BANK-LAST-PROG                         BBANK40P
+010610        MOVE 'BBANK99P' TO BANK-NEXT-PROG                         BBANK40P
+010611        MOVE 'MBANK99' TO BANK-NEXT-MAPSET                        BBANK40P
+010612        MOVE 'BANK99A' TO BANK-NEXT-MAP                           BBANK40P
+010613        MOVE 'Session timed out due to inactivity' TO             BBANK40P
+010614             BANK-ERROR-MSG                                       BBANK40P
+010615        SET BANK-AID-ENTER TO TRUE                                BBANK40P
+010616        GO TO COMMON-RETURN                                       BBANK40P
+010617     END-IF.                                                      BBANK40P
+010700                                                                  BBANK40P
+010800***************************************************************** BBANK40P
+010900* Check the AID to see if its valid at this point               * BBANK40P
+011000***************************************************************** BBANK40P
+011100     SET PFK-INVALID TO TRUE.                                     BBANK40P
+011200     IF BANK-AID-ENTER OR                                         BBANK40P
+011300        BANK-AID-PFK03 OR                                         BBANK40P
+011400        BANK-AID-PFK04 OR                                         BBANK40P
+011500        BANK-AID-PFK06 OR                                         BBANK40P
+011600        BANK-AID-PFK07 OR                                         BBANK40P
+011650        BANK-AID-PFK09 OR                                         BBANK40P
+011700        BANK-AID-PFK08                                            BBANK40P
+011800        SET PFK-VALID TO TRUE                                     BBANK40P
+011900     END-IF.                                                      BBANK40P
+012000     IF BANK-AID-PFK01 AND                                        BBANK40P
+012100        BANK-HELP-INACTIVE                                        BBANK40P
+012200        SET BANK-HELP-ACTIVE TO TRUE                              BBANK40P
+012300        SET PFK-VALID TO TRUE                                     BBANK40P
+012400     END-IF.                                                      BBANK40P
+012500     IF PFK-INVALID                                               BBANK40P
+012600        SET BANK-AID-ENTER TO TRUE                                BBANK40P
+012700     END-IF.                                                      BBANK40P
+012800                                                                  BBANK40P
+012900***************************************************************** BBANK40P
+013000* Check the AID to see if we have to quit                       * BBANK40P
+013100***************************************************************** BBANK40P
+013200     IF BANK-AID-PFK03                                            BBANK40P
+013300        MOVE 'BBANK40P' TO BANK-LAST-PROG                         BBANK40P
+013400        MOVE 'BBANK99P' TO BANK-NEXT-PROG                         BBANK40P
+013500        MOVE 'MBANK99' TO BANK-NEXT-MAPSET                        BBANK40P
+013600        MOVE 'BANK99A' TO BANK-NEXT-MAP                           BBANK40P
+013700        GO TO COMMON-RETURN                                       BBANK40P
+013800     END-IF.                                                      BBANK40P
+013900                                                                  BBANK40P
+014000***************************************************************** BBANK40P
+014100* Check the to see if user needs or has been using help         * BBANK40P
+014200***************************************************************** BBANK40P
+014300     IF BANK-HELP-ACTIVE                                          BBANK40P
+014400        IF BANK-AID-PFK04                                         BBANK40P
+014500           SET BANK-HELP-INACTIVE TO TRUE                         BBANK40P
+014600           MOVE 00 TO BANK-HELP-SCREEN                            BBANK40P
+014700           MOVE 'BBANK40P' TO BANK-LAST-PROG                      BBANK40P
+014800           MOVE 'BBANK40P' TO BANK-NEXT-PROG                      BBANK40P
+014900           MOVE 'MBANK40' TO BANK-LAST-MAPSET                     BBANK40P
+015000           MOVE 'HELP40A' TO BANK-LAST-MAP                        BBANK40P
+015100           MOVE 'MBANK40' TO BANK-NEXT-MAPSET                     BBANK40P
+015200           MOVE 'BANK40A' TO BANK-NEXT-MAP                        BBANK40P
 015300           GO TO COMMON-RETURN                                    BBANK40P
-015400     END-IF.                                                      BBANK40P
-015500                                                                  BBANK40P
-015600***************************************************************** BBANK40P
-015700* Check the AID to see if we have to return to previous screen  * BBANK40P
-015800***************************************************************** BBANK40P
-015900     IF BANK-AID-PFK04                                            BBANK40P
-016000        MOVE 'BBANK40P' TO BANK-LAST-PROG                         BBANK40P
-016100        MOVE 'BBANK30P' TO BANK-NEXT-PROG                         BBANK40P
-016200        MOVE 'MBANK30' TO BANK-NEXT-MAPSET                        BBANK40P
-016300        MOVE 'BANK30A' TO BANK-NEXT-MAP                           BBANK40P
-016400        SET BANK-AID-ENTER TO TRUE                                BBANK40P
-016500        GO TO COMMON-RETURN                                       BBANK40P
+015400        ELSE                                                      BBANK40P
+015500           MOVE 01 TO BANK-HELP-SCREEN                            BBANK40P
+015600           MOVE 'BBANK40P' TO BANK-LAST-PROG                      BBANK40P
+015700           MOVE 'BBANK40P' TO BANK-NEXT-PROG                      BBANK40P
+015800           MOVE 'MBANK40' TO BANK-LAST-MAPSET                     BBANK40P
+015900           MOVE 'BANK40A' TO BANK-LAST-MAP                        BBANK40P
+016000           MOVE 'MBANK40' TO BANK-NEXT-MAPSET                     BBANK40P
+016100           MOVE 'HELP40A' TO BANK-NEXT-MAP                        BBANK40P
+016200           MOVE 'BANK40' TO HELP01I-SCRN                          BBANK40P
+016300           COPY CHELPX01.                                         BBANK40P
+016400           MOVE HELP01O-DATA TO BANK-HELP-DATA                    BBANK40P
+016500           GO TO COMMON-RETURN                                    BBANK40P
 016600     END-IF.                                                      BBANK40P
 016700                                                                  BBANK40P
-016800* Check if we have set the screen up before or is this 1st time   BBANK40P
-016900     IF BANK-LAST-MAPSET IS NOT EQUAL TO 'MBANK40'                BBANK40P
-017000        MOVE 'BBANK40P' TO BANK-LAST-PROG                         BBANK40P
-017100        MOVE 'BBANK40P' TO BANK-NEXT-PROG                         BBANK40P
-017200        MOVE 'MBANK40' TO BANK-LAST-MAPSET                        BBANK40P
-017300        MOVE 'BANK40A' TO BANK-LAST-MAP                           BBANK40P
-017400        MOVE 'MBANK40' TO BANK-NEXT-MAPSET                        BBANK40P
-017500        MOVE 'BANK40A' TO BANK-NEXT-MAP                           BBANK40P
-017600        SET BANK-PAGING-OFF TO TRUE                               BBANK40P
-017700        PERFORM POPULATE-SCREEN-DATA THRU                         BBANK40P
-017800                POPULATE-SCREEN-DATA-EXIT                         BBANK40P
-017900        GO TO COMMON-RETURN                                       BBANK40P
-018000     END-IF.                                                      BBANK40P
-018100                                                                  BBANK40P
-018200***************************************************************** BBANK40P
-018300* Check to see if we have a paging request                      * BBANK40P
-018400***************************************************************** BBANK40P
-018500     IF BANK-AID-PFK07 OR                                         BBANK40P
-018600        BANK-AID-PFK08                                            BBANK40P
+016800***************************************************************** BBANK40P
+016900* Check the AID to see if we have to return to previous screen  * BBANK40P
+017000***************************************************************** BBANK40P
+017100     IF BANK-AID-PFK04                                            BBANK40P
+017200        MOVE 'BBANK40P' TO BANK-LAST-PROG                         BBANK40P
+017300        MOVE 'BBANK30P' TO BANK-NEXT-PROG                         BBANK40P
+017400        MOVE 'MBANK30' TO BANK-NEXT-MAPSET                        BBANK40P
+017500        MOVE 'BANK30A' TO BANK-NEXT-MAP                           BBANK40P
+017600        SET BANK-AID-ENTER TO TRUE                                BBANK40P
+017700        GO TO COMMON-RETURN                                       BBANK40P
+017800     END-IF.                                                      BBANK40P
+017900                                                                  BBANK40P
+018000***************************************************************** BBANK40P
+018100* Check to see if the user wants to export this page of txns    * BBANK40P
+018200* to the CSV output queue                                       * BBANK40P
+018300***************************************************************** BBANK40P
+018400     IF BANK-AID-PFK06                                            BBANK40P
+018500        PERFORM CSV-EXPORT-TXN-LIST THRU                          BBANK40P
+018600                CSV-EXPORT-TXN-LIST-EXIT                          BBANK40P
 018700        MOVE 'BBANK40P' TO BANK-LAST-PROG                         BBANK40P
 018800        MOVE 'BBANK40P' TO BANK-NEXT-PROG                         BBANK40P
 018900        MOVE 'MBANK40' TO BANK-LAST-MAPSET                        BBANK40P
 019000        MOVE 'BANK40A' TO BANK-LAST-MAP                           BBANK40P
 019100        MOVE 'MBANK40' TO BANK-NEXT-MAPSET                        BBANK40P
 019200        MOVE 'BANK40A' TO BANK-NEXT-MAP                           BBANK40P
-019300        IF BANK-AID-PFK07 AND                                     BBANK40P
-019400           (BANK-PAGING-OFF OR                                    BBANK40P
-019500            BANK-PAGING-FIRST)                                    BBANK40P
-019600           MOVE 'Already at first page. Cannot page back.'        BBANK40P
-019700             TO BANK-ERROR-MSG                                    BBANK40P
-019800           GO TO COMMON-RETURN                                    BBANK40P
-019900        END-IF                                                    BBANK40P
-020000        IF BANK-AID-PFK08 AND                                     BBANK40P
-020100           (BANK-PAGING-OFF OR                                    BBANK40P
-020200            BANK-PAGING-LAST)                                     BBANK40P
-020300           MOVE 'Already at last page. Cannot page forward.'      BBANK40P
-020400             TO BANK-ERROR-MSG                                    BBANK40P
-020500           GO TO COMMON-RETURN                                    BBANK40P
-020600        END-IF                                                    BBANK40P
-020700        PERFORM POPULATE-SCREEN-DATA THRU                         BBANK40P
-020800                POPULATE-SCREEN-DATA-EXIT                         BBANK40P
-020900        GO TO COMMON-RETURN                                       BBANK40P
-021000     END-IF.                                                      BBANK40P
-021100                                                                  BBANK40P
-021200* Check if we have set the screen up before or is this 1st time   BBANK40P
-021300     IF BANK-LAST-MAPSET IS EQUAL TO 'MBANK40'                    BBANK40P
-021400        MOVE 'BBANK40P' TO BANK-LAST-PROG                         BBANK40P
-021500        MOVE 'BBANK40P' TO BANK-NEXT-PROG                         BBANK40P
-021600        MOVE 'MBANK40' TO BANK-LAST-MAPSET                        BBANK40P
-021700        MOVE 'BANK40A' TO BANK-LAST-MAP                           BBANK40P
-021800        MOVE 'MBANK40' TO BANK-NEXT-MAPSET                        BBANK40P
-021900        MOVE 'BANK40A' TO BANK-NEXT-MAP                           BBANK40P
-022000        PERFORM POPULATE-SCREEN-DATA THRU                         BBANK40P
-022100                POPULATE-SCREEN-DATA-EXIT                         BBANK40P
-022200        GO TO COMMON-RETURN                                       BBANK40P
-022300     END-IF.                                                      BBANK40P
-022400                                                                  BBANK40P
-022500***************************************************************** BBANK40P
-022600* If we get this far then we have an error in our logic as we   * BBANK40P
-022700* don't know where to go next.                                  * BBANK40P
-022800***************************************************************** BBANK40P
-022900     IF NOT BANK-ENV-CICS                                         BBANK40P
-023000        MOVE WS-PROGRAM-ID TO ABEND-CULPRIT                       BBANK40P
-023100        MOVE '0001' TO ABEND-CODE                                 BBANK40P
-023200        MOVE SPACES TO ABEND-REASON                               BBANK40P
-023300        COPY CABENDPO.                                            BBANK40P
-023400     END-IF.                                                      BBANK40P
-023500     GOBACK.                                                      BBANK40P
-023600                                                                  BBANK40P
-023700 COMMON-RETURN.                                                   BBANK40P
-023800     MOVE WS-BANK-DATA TO DFHCOMMAREA (1:LENGTH OF WS-BANK-DATA). BBANK40P
-023900 COPY CRETURN.                                                    BBANK40P
-024000                                                                  BBANK40P
-024100 POPULATE-SCREEN-DATA.                                            BBANK40P
-024200     MOVE SPACES TO CD05-DATA.                                    BBANK40P
-024300     MOVE BANK-SCR40-ACC TO CD05I-ACC.                            BBANK40P
-024400* Set criteria for search to populate screen                      BBANK40P
-024500     IF BANK-PAGING-OFF                                           BBANK40P
-024600        MOVE LOW-VALUES TO CD05I-START-ID                         BBANK40P
-024700        MOVE '0001-01-01-00.00.00.000000' TO CD05I-START-ID       BBANK40P
-024800        SET CD05-START-EQUAL TO TRUE                              BBANK40P
-024900     ELSE                                                         BBANK40P
-025000        IF WS-RETURN-FLAG-ON                                      BBANK40P
-025100           MOVE BANK-PAGING-FIRST-ENTRY TO CD05I-START-ID         BBANK40P
-025200           SET CD05-START-EQUAL TO TRUE                           BBANK40P
-025300        END-IF                                                    BBANK40P
-025400        IF WS-RETURN-FLAG-OFF                                     BBANK40P
-025500           IF BANK-AID-PFK07                                      BBANK40P
-025600              MOVE BANK-PAGING-FIRST-ENTRY TO CD05I-START-ID      BBANK40P
-025700              SET CD05-START-LOW TO TRUE                          BBANK40P
-025800           ELSE                                                   BBANK40P
-025900              IF BANK-AID-PFK08                                   BBANK40P
-026000                 MOVE BANK-PAGING-LAST-ENTRY TO CD05I-START-ID    BBANK40P
-026100                 SET CD05-START-HIGH TO TRUE                      BBANK40P
-026200              ELSE                                                BBANK40P
-026300                 MOVE BANK-PAGING-FIRST-ENTRY TO CD05I-START-ID   BBANK40P
-026400                 SET CD05-START-EQUAL TO TRUE                     BBANK40P
-026500               END-IF                                             BBANK40P
-026600           END-IF                                                 BBANK40P
-026700        END-IF                                                    BBANK40P
-026800     END-IF.                                                      BBANK40P
-026900* Now go get the data                                             BBANK40P
-027000 COPY CBANKX05.                                                   BBANK40P
-027100     IF WS-RETURN-FLAG-OFF                                        BBANK40P
-027200        IF BANK-PAGING-OFF AND                                    BBANK40P
-027300           CD05-IS-MORE-DATA                                      BBANK40P
-027400           SET BANK-PAGING-FIRST TO TRUE                          BBANK40P
-027500        ELSE                                                      BBANK40P
-027600           IF NOT BANK-AID-ENTER                                  BBANK40P
-027700              IF BANK-PAGING-FIRST                                BBANK40P
-027800                 IF CD05-IS-MORE-DATA                             BBANK40P
-027900                    SET BANK-PAGING-MIDDLE TO TRUE                BBANK40P
-028000                 END-IF                                           BBANK40P
-028100                 IF CD05-NO-MORE-DATA                             BBANK40P
-028200                    SET BANK-PAGING-LAST TO TRUE                  BBANK40P
-028300                 END-IF                                           BBANK40P
-028400              ELSE                                                BBANK40P
-028500                 IF BANK-PAGING-MIDDLE                            BBANK40P
-028600                    IF BANK-AID-PFK08 AND                         BBANK40P
-028700                       CD05-NO-MORE-DATA                          BBANK40P
-028800                       SET BANK-PAGING-LAST TO TRUE               BBANK40P
-028900                    END-IF                                        BBANK40P
-029000                    IF BANK-AID-PFK07 AND                         BBANK40P
-029100                       CD05-NO-MORE-DATA                          BBANK40P
-029200                       SET BANK-PAGING-FIRST TO TRUE              BBANK40P
-029300                    END-IF                                        BBANK40P
-029400                 ELSE                                             BBANK40P
-029500                    IF BANK-PAGING-LAST                           BBANK40P
-029600                       IF CD05-IS-MORE-DATA                       BBANK40P
-029700                          SET BANK-PAGING-MIDDLE TO TRUE          BBANK40P
-029800                       END-IF                                     BBANK40P
-029900                    IF CD05-NO-MORE-DATA                          BBANK40P
-030000                       SET BANK-PAGING-FIRST TO TRUE              BBANK40P
-030100                    END-IF                                        BBANK40P
-030200                 END-IF                                           BBANK40P
-030300              END-IF                                              BBANK40P
-030400           END-IF                                                 BBANK40P
-030500        END-IF                                                    BBANK40P
-030600     END-IF.                                                      BBANK40P
-030700     MOVE LOW-VALUES TO BANK-SCR40-TXN-FIELDS.                    BBANK40P
-030800     MOVE CD05O-ID1 TO BANK-PAGING-FIRST-ENTRY.                   BBANK40P
-030900     MOVE CD05O-ID1 TO BANK-PAGING-LAST-ENTRY.                    BBANK40P
-031000     MOVE 0 TO WS-SUB1.                                           BBANK40P
-031100     PERFORM POPULATE-ENTRY THRU                                  BBANK40P
-031200             POPULATE-ENTRY-EXIT 8 TIMES.                         BBANK40P
-031300     GO TO POPULATE-SCREEN-DATA-EXIT.                             BBANK40P
-031400 POPULATE-ENTRY.                                                  BBANK40P
-031500     ADD 1 TO WS-SUB1.                                            BBANK40P
-031600     IF CD05O-DATE (WS-SUB1) IS EQUAL TO SPACES                   BBANK40P
-031700        MOVE CD05O-DATE (WS-SUB1) TO BANK-SCR40-DATE (WS-SUB1)    BBANK40P
-031800     ELSE                                                         BBANK40P
-031900        MOVE CD05O-DATE (WS-SUB1) TO DDI-DATA                     BBANK40P
-032000        SET DDI-ISO TO TRUE                                       BBANK40P
-032100        SET DDO-DD-MMM-YYYY TO TRUE                               BBANK40P
-032200        PERFORM CALL-DATECONV THRU                                BBANK40P
-032300               CALL-DATECONV-EXIT                                 BBANK40P
-032400        MOVE DDO-DATA TO BANK-SCR40-DATE (WS-SUB1)                BBANK40P
-032500     END-IF.                                                      BBANK40P
-032600     IF CD05O-TIME (WS-SUB1) IS EQUAL TO SPACES                   BBANK40P
-032700        MOVE CD05O-TIME (WS-SUB1) TO BANK-SCR40-TIME (WS-SUB1)    BBANK40P
-032800     ELSE                                                         BBANK40P
-032900        MOVE CD05O-TIME (WS-SUB1) TO WS-TEMP-TIME-IP              BBANK40P
-033000        MOVE WS-TEMP-TIME-IP (1:2) TO WS-TEMP-TIME-OP (1:2)       BBANK40P
-033100        MOVE ':' TO WS-TEMP-TIME-OP (3:1)                         BBANK40P
-033200        MOVE WS-TEMP-TIME-IP (4:2) TO WS-TEMP-TIME-OP (4:2)       BBANK40P
-033300        MOVE ':' TO WS-TEMP-TIME-OP (6:1)                         BBANK40P
-033400        MOVE WS-TEMP-TIME-IP (7:2) TO WS-TEMP-TIME-OP (7:2)       BBANK40P
-033500        MOVE WS-TEMP-TIME-OP TO BANK-SCR40-TIME (WS-SUB1)         BBANK40P
-033600     END-IF.                                                      BBANK40P
-033700     IF CD05O-AMT (WS-SUB1) IS EQUAL TO SPACES                    BBANK40P
-033800        MOVE CD05O-AMT (WS-SUB1) TO BANK-SCR40-AMNT (WS-SUB1)     BBANK40P
-033900     ELSE                                                         BBANK40P
-034000        MOVE CD05O-AMT-N (WS-SUB1) TO WS-EDIT-AMT                 BBANK40P
-034100        MOVE WS-EDIT-AMT TO BANK-SCR40-AMNT (WS-SUB1)             BBANK40P
-034200     END-IF.                                                      BBANK40P
-034300     MOVE CD05O-DESC (WS-SUB1) TO BANK-SCR40-DESC (WS-SUB1).      BBANK40P
-034400     MOVE CD05O-ID (WS-SUB1) TO BANK-PAGING-LAST-ENTRY.           BBANK40P
-034500 POPULATE-ENTRY-EXIT.                                             BBANK40P
-034600     EXIT.                                                        BBANK40P
-034700                                                                  BBANK40P
-034800 POPULATE-SCREEN-DATA-EXIT.                                       BBANK40P
-034900     EXIT.                                                        BBANK40P
-035000                                                                  BBANK40P
-035100***************************************************************** BBANK40P
-035200* Call common routine to perform date conversions               * BBANK40P
-035300***************************************************************** BBANK40P
-035400 CALL-DATECONV.                                                   BBANK40P
-035500     MOVE BANK-ENV TO DD-ENV.                                     BBANK40P
-035600     MOVE 'UDATECNV' TO WS-DYNAMIC-PGM.                           BBANK40P
-035700     CALL WS-DYNAMIC-PGM USING WS-TIME-DATE-WORK-AREA.            BBANK40P
-035800 CALL-DATECONV-EXIT.                                              BBANK40P
-035900     EXIT.                                                        BBANK40P
-036000                                                                  BBANK40P
+019300        GO TO COMMON-RETURN                                       BBANK40P
+019400     END-IF.                                                      BBANK40P
+019500                                                                  BBANK40P
+019510***************************************************************** BBANK40P
+019520* Check to see if the user wants a point-in-time balance as of  * BBANK40P
+019530* a requested prior date                                       *  BBANK40P
+019540***************************************************************** BBANK40P
+019550     IF BANK-AID-PFK09                                            BBANK40P
+019560        PERFORM PROCESS-ASOF-BALANCE THRU                         BBANK40P
+019570                PROCESS-ASOF-BALANCE-EXIT                         BBANK40P
+019580        MOVE 'BBANK40P' TO BANK-LAST-PROG                         BBANK40P
+019590        MOVE 'BBANK40P' TO BANK-NEXT-PROG                         BBANK40P
+019600        MOVE 'MBANK40' TO BANK-LAST-MAPSET                        BBANK40P
+019610        MOVE 'BANK40A' TO BANK-LAST-MAP                           BBANK40P
+019620        MOVE 'MBANK40' TO BANK-NEXT-MAPSET                        BBANK40P
+019630        MOVE 'BANK40A' TO BANK-NEXT-MAP                           BBANK40P
+019640        GO TO COMMON-RETURN                                       BBANK40P
+019650     END-IF.                                                      BBANK40P
+019660                                                                  BBANK40P
+019600* Check if we have set the screen up before or is this 1st time   BBANK40P
+019700     IF BANK-LAST-MAPSET IS NOT EQUAL TO 'MBANK40'                BBANK40P
+019800        MOVE 'BBANK40P' TO BANK-LAST-PROG                         BBANK40P
+019900        MOVE 'BBANK40P' TO BANK-NEXT-PROG                         BBANK40P
+020000        MOVE 'MBANK40' TO BANK-LAST-MAPSET                        BBANK40P
+020100        MOVE 'BANK40A' TO BANK-LAST-MAP                           BBANK40P
+020200        MOVE 'MBANK40' TO BANK-NEXT-MAPSET                        BBANK40P
+020300        MOVE 'BANK40A' TO BANK-NEXT-MAP                           BBANK40P
+020400        SET BANK-PAGING-OFF TO TRUE                               BBANK40P
+020500        PERFORM POPULATE-SCREEN-DATA THRU                         BBANK40P
+020600                POPULATE-SCREEN-DATA-EXIT                         BBANK40P
+020700        GO TO COMMON-RETURN                                       BBANK40P
+020800     END-IF.                                                      BBANK40P
+020900                                                                  BBANK40P
+021000***************************************************************** BBANK40P
+021100* Check to see if we have a paging request                      * BBANK40P
+021200***************************************************************** BBANK40P
+021300     IF BANK-AID-PFK07 OR                                         BBANK40P
+021400        BANK-AID-PFK08                                            BBANK40P
+021500        MOVE 'BBANK40P' TO BANK-LAST-PROG                         BBANK40P
+021600        MOVE 'BBANK40P' TO BANK-NEXT-PROG                         BBANK40P
+021700        MOVE 'MBANK40' TO BANK-LAST-MAPSET                        BBANK40P
+021800        MOVE 'BANK40A' TO BANK-LAST-MAP                           BBANK40P
+021900        MOVE 'MBANK40' TO BANK-NEXT-MAPSET                        BBANK40P
+022000        MOVE 'BANK40A' TO BANK-NEXT-MAP                           BBANK40P
+022100        IF BANK-AID-PFK07 AND                                     BBANK40P
+022200           (BANK-PAGING-OFF OR                                    BBANK40P
+022300            BANK-PAGING-FIRST)                                    BBANK40P
+022400           MOVE 'Already at first page. Cannot page back.'        BBANK40P
+022500             TO BANK-ERROR-MSG                                    BBANK40P
+022600           GO TO COMMON-RETURN                                    BBANK40P
+022700        END-IF                                                    BBANK40P
+022800        IF BANK-AID-PFK08 AND                                     BBANK40P
+022900           (BANK-PAGING-OFF OR                                    BBANK40P
+023000            BANK-PAGING-LAST)                                     BBANK40P
+023100           MOVE 'Already at last page. Cannot page forward.'      BBANK40P
+023200             TO BANK-ERROR-MSG                                    BBANK40P
+023300           GO TO COMMON-RETURN                                    BBANK40P
+023400        END-IF                                                    BBANK40P
+023500        PERFORM POPULATE-SCREEN-DATA THRU                         BBANK40P
+023600                POPULATE-SCREEN-DATA-EXIT                         BBANK40P
+023700        GO TO COMMON-RETURN                                       BBANK40P
+023800     END-IF.                                                      BBANK40P
+023900                                                                  BBANK40P
+024000* Check if we have set the screen up before or is this 1st time   BBANK40P
+024100     IF BANK-LAST-MAPSET IS EQUAL TO 'MBANK40'                    BBANK40P
+024200        MOVE 'BBANK40P' TO BANK-LAST-PROG                         BBANK40P
+024300        MOVE 'BBANK40P' TO BANK-NEXT-PROG                         BBANK40P
+024400        MOVE 'MBANK40' TO BANK-LAST-MAPSET                        BBANK40P
+024500        MOVE 'BANK40A' TO BANK-LAST-MAP                           BBANK40P
+024600        MOVE 'MBANK40' TO BANK-NEXT-MAPSET                        BBANK40P
+024700        MOVE 'BANK40A' TO BANK-NEXT-MAP                           BBANK40P
+024800        PERFORM POPULATE-SCREEN-DATA THRU                         BBANK40P
+024900                POPULATE-SCREEN-DATA-EXIT                         BBANK40P
+025000        GO TO COMMON-RETURN                                       BBANK40P
+025100     END-IF.                                                      BBANK40P
+025200                                                                  BBANK40P
+025300***************************************************************** BBANK40P
+025400* If we get this far then we have an error in our logic as we   * BBANK40P
+025500* don't know where to go next.                                  * BBANK40P
+025600***************************************************************** BBANK40P
+025700     IF NOT BANK-ENV-CICS                                         BBANK40P
+025800        MOVE WS-PROGRAM-ID TO ABEND-CULPRIT                       BBANK40P
+025900        MOVE '0001' TO ABEND-CODE                                 BBANK40P
+026000        MOVE SPACES TO ABEND-REASON                               BBANK40P
+026100        COPY CABENDPO.                                            BBANK40P
+026200     END-IF.                                                      BBANK40P
+026300     GOBACK.                                                      BBANK40P
+026400                                                                  BBANK40P
+026500 COMMON-RETURN.                                                   BBANK40P
+026600     IF BANK-ERROR-MSG NOT EQUAL TO SPACES                        BBANK40P
+026700        MOVE SPACES TO CD16-DATA                                  BBANK40P
+026800        MOVE BANK-USERID TO CD16I-PERSON-PID                      BBANK40P
+026900        MOVE WS-PROGRAM-ID TO CD16I-PROGRAM                       BBANK40P
+027000        MOVE BANK-ERROR-MSG TO CD16I-MESSAGE                      BBANK40P
+027100     COPY CBANKX16.                                               BBANK40P
+027200     END-IF.                                                      BBANK40P
+027300     MOVE WS-BANK-DATA TO DFHCOMMAREA (1:LENGTH OF WS-BANK-DATA). BBANK40P
+027400 COPY CRETURN.                                                    BBANK40P
+027500                                                                  BBANK40P
+027600 POPULATE-SCREEN-DATA.                                            BBANK40P
+027700     IF BANK-SCR40-PAGE-SIZE IS NOT NUMERIC OR                    BBANK40P
+027800        BANK-SCR40-PAGE-SIZE IS EQUAL TO ZERO OR                  BBANK40P
+027900        BANK-SCR40-PAGE-SIZE IS GREATER THAN 8                    BBANK40P
+028000        MOVE 8 TO BANK-SCR40-PAGE-SIZE                            BBANK40P
+028100     END-IF.                                                      BBANK40P
+028200     IF BANK-SCR40-FILTER-AMT-MIN IS NOT EQUAL TO ZERO AND        BBANK40P
+028300        BANK-SCR40-FILTER-AMT-MAX IS NOT EQUAL TO ZERO AND        BBANK40P
+028400        BANK-SCR40-FILTER-AMT-MIN IS GREATER THAN                 BBANK40P
+028500                                  BANK-SCR40-FILTER-AMT-MAX       BBANK40P
+028600        MOVE BANK-SCR40-FILTER-AMT-MIN TO                         BBANK40P
+028700                                  WS-FILTER-SWAP-AMT              BBANK40P
+028800        MOVE BANK-SCR40-FILTER-AMT-MAX TO                         BBANK40P
+028900                                  BANK-SCR40-FILTER-AMT-MIN       BBANK40P
+029000        MOVE WS-FILTER-SWAP-AMT TO                                BBANK40P
+029100                                  BANK-SCR40-FILTER-AMT-MAX       BBANK40P
+029200     END-IF.                                                      BBANK40P
+029300     MOVE SPACES TO CD05-DATA.                                    BBANK40P
+029400     MOVE BANK-SCR40-ACC TO CD05I-ACC.                            BBANK40P
+029500     MOVE BANK-SCR40-PAGE-SIZE TO CD05I-PAGE-SIZE.                BBANK40P
+029600     MOVE BANK-SCR40-FILTER-DATE-FROM TO                          BBANK40P
+029700                                  CD05I-FILTER-DATE-FROM          BBANK40P
+029800     MOVE BANK-SCR40-FILTER-DATE-TO TO                            BBANK40P
+029900                                  CD05I-FILTER-DATE-TO            BBANK40P
+030000     MOVE BANK-SCR40-FILTER-AMT-MIN TO CD05I-FILTER-AMT-MIN.      BBANK40P
+030100     MOVE BANK-SCR40-FILTER-AMT-MAX TO CD05I-FILTER-AMT-MAX.      BBANK40P
+030200* Set criteria for search to populate screen                      BBANK40P
+030300     IF BANK-PAGING-OFF                                           BBANK40P
+030400        MOVE LOW-VALUES TO CD05I-START-ID                         BBANK40P
+030500        MOVE '0001-01-01-00.00.00.000000' TO CD05I-START-ID       BBANK40P
+030600        SET CD05-START-EQUAL TO TRUE                              BBANK40P
+030700     ELSE                                                         BBANK40P
+030800        IF WS-RETURN-FLAG-ON                                      BBANK40P
+030900           MOVE BANK-PAGING-FIRST-ENTRY TO CD05I-START-ID         BBANK40P
+031000           SET CD05-START-EQUAL TO TRUE                           BBANK40P
+031100        END-IF                                                    BBANK40P
+031200        IF WS-RETURN-FLAG-OFF                                     BBANK40P
+031300           IF BANK-AID-PFK07                                      BBANK40P
+031400              MOVE BANK-PAGING-FIRST-ENTRY TO CD05I-START-ID      BBANK40P
+031500              SET CD05-START-LOW TO TRUE                          BBANK40P
+031600           ELSE                                                   BBANK40P
+031700              IF BANK-AID-PFK08                                   BBANK40P
+031800                 MOVE BANK-PAGING-LAST-ENTRY TO CD05I-START-ID    BBANK40P
+031900                 SET CD05-START-HIGH TO TRUE                      BBANK40P
+032000              ELSE                                                BBANK40P
+032100                 MOVE BANK-PAGING-FIRST-ENTRY TO CD05I-START-ID   BBANK40P
+032200                 SET CD05-START-EQUAL TO TRUE                     BBANK40P
+032300               END-IF                                             BBANK40P
+032400           END-IF                                                 BBANK40P
+032500        END-IF                                                    BBANK40P
+032600     END-IF.                                                      BBANK40P
+032700* Now go get the data                                             BBANK40P
+032800 COPY CBANKX05.                                                   BBANK40P
+032900     IF WS-RETURN-FLAG-OFF                                        BBANK40P
+033000        IF BANK-PAGING-OFF AND                                    BBANK40P
+033100           CD05-IS-MORE-DATA                                      BBANK40P
+033200           SET BANK-PAGING-FIRST TO TRUE                          BBANK40P
+033300        ELSE                                                      BBANK40P
+033400           IF NOT BANK-AID-ENTER                                  BBANK40P
+033500              IF BANK-PAGING-FIRST                                BBANK40P
+033600                 IF CD05-IS-MORE-DATA                             BBANK40P
+033700                    SET BANK-PAGING-MIDDLE TO TRUE                BBANK40P
+033800                 END-IF                                           BBANK40P
+033900                 IF CD05-NO-MORE-DATA                             BBANK40P
+034000                    SET BANK-PAGING-LAST TO TRUE                  BBANK40P
+034100                 END-IF                                           BBANK40P
+034200              ELSE                                                BBANK40P
+034300                 IF BANK-PAGING-MIDDLE                            BBANK40P
+034400                    IF BANK-AID-PFK08 AND                         BBANK40P
+034500                       CD05-NO-MORE-DATA                          BBANK40P
+034600                       SET BANK-PAGING-LAST TO TRUE               BBANK40P
+034700                    END-IF                                        BBANK40P
+034800                    IF BANK-AID-PFK07 AND                         BBANK40P
+034900                       CD05-NO-MORE-DATA                          BBANK40P
+035000                       SET BANK-PAGING-FIRST TO TRUE              BBANK40P
+035100                    END-IF                                        BBANK40P
+035200                 ELSE                                             BBANK40P
+035300                    IF BANK-PAGING-LAST                           BBANK40P
+035400                       IF CD05-IS-MORE-DATA                       BBANK40P
+035500                          SET BANK-PAGING-MIDDLE TO TRUE          BBANK40P
+035600                       END-IF                                     BBANK40P
+035700                    IF CD05-NO-MORE-DATA                          BBANK40P
+035800                       SET BANK-PAGING-FIRST TO TRUE              BBANK40P
+035900                    END-IF                                        BBANK40P
+036000                 END-IF                                           BBANK40P
+036100              END-IF                                              BBANK40P
+036200           END-IF                                                 BBANK40P
+036300        END-IF                                                    BBANK40P
+036400     END-IF.                                                      BBANK40P
+036500     MOVE LOW-VALUES TO BANK-SCR40-TXN-FIELDS.                    BBANK40P
+036600     MOVE CD05O-ID1 TO BANK-PAGING-FIRST-ENTRY.                   BBANK40P
+036700     MOVE CD05O-ID1 TO BANK-PAGING-LAST-ENTRY.                    BBANK40P
+036800     MOVE BANK-SCR40-PAGE-SIZE TO WS-SUB-LIMIT.                   BBANK40P
+036900     MOVE 0 TO WS-SUB1.                                           BBANK40P
+037000     PERFORM POPULATE-ENTRY THRU                                  BBANK40P
+037100             POPULATE-ENTRY-EXIT WS-SUB-LIMIT TIMES.              BBANK40P
+037200     IF NOT BANK-ENV-CICS                                         BBANK40P
+037300        PERFORM POPULATE-INET-DATA THRU                           BBANK40P
+037400                POPULATE-INET-DATA-EXIT                           BBANK40P
+037500     END-IF.                                                      BBANK40P
+037600     GO TO POPULATE-SCREEN-DATA-EXIT.                             BBANK40P
+037700 POPULATE-ENTRY.                                                  BBANK40P
+037800     ADD 1 TO WS-SUB1.                                            BBANK40P
+037900     IF CD05O-DATE (WS-SUB1) IS EQUAL TO SPACES                   BBANK40P
+038000        MOVE CD05O-DATE (WS-SUB1) TO BANK-SCR40-DATE (WS-SUB1)    BBANK40P
+038100     ELSE                                                         BBANK40P
+038200        MOVE CD05O-DATE (WS-SUB1) TO DDI-DATA                     BBANK40P
+038300        SET DDI-ISO TO TRUE                                       BBANK40P
+038400        SET DDO-DD-MMM-YYYY TO TRUE                               BBANK40P
+038500        PERFORM CALL-DATECONV THRU                                BBANK40P
+038600               CALL-DATECONV-EXIT                                 BBANK40P
+038700        MOVE DDO-DATA TO BANK-SCR40-DATE (WS-SUB1)                BBANK40P
+038800     END-IF.                                                      BBANK40P
+038900     IF CD05O-TIME (WS-SUB1) IS EQUAL TO SPACES                   BBANK40P
+039000        MOVE CD05O-TIME (WS-SUB1) TO BANK-SCR40-TIME (WS-SUB1)    BBANK40P
+039100     ELSE                                                         BBANK40P
+039200        MOVE CD05O-TIME (WS-SUB1) TO WS-TEMP-TIME-IP              BBANK40P
+039300        MOVE WS-TEMP-TIME-IP (1:2) TO WS-TEMP-TIME-OP (1:2)       BBANK40P
+039400        MOVE ':' TO WS-TEMP-TIME-OP (3:1)                         BBANK40P
+039500        MOVE WS-TEMP-TIME-IP (4:2) TO WS-TEMP-TIME-OP (4:2)       BBANK40P
+039600        MOVE ':' TO WS-TEMP-TIME-OP (6:1)                         BBANK40P
+039700        MOVE WS-TEMP-TIME-IP (7:2) TO WS-TEMP-TIME-OP (7:2)       BBANK40P
+039800        MOVE WS-TEMP-TIME-OP TO BANK-SCR40-TIME (WS-SUB1)         BBANK40P
+039900     END-IF.                                                      BBANK40P
+040000     IF CD05O-AMT (WS-SUB1) IS EQUAL TO SPACES                    BBANK40P
+040100        MOVE CD05O-AMT (WS-SUB1) TO BANK-SCR40-AMNT (WS-SUB1)     BBANK40P
+040200     ELSE                                                         BBANK40P
+040300        MOVE CD05O-AMT-N (WS-SUB1) TO WS-EDIT-AMT                 BBANK40P
+040400        MOVE WS-EDIT-AMT TO BANK-SCR40-AMNT (WS-SUB1)             BBANK40P
+040500     END-IF.                                                      BBANK40P
+040600     MOVE CD05O-DESC (WS-SUB1) TO BANK-SCR40-DESC (WS-SUB1).      BBANK40P
+040700     MOVE CD05O-ID (WS-SUB1) TO BANK-PAGING-LAST-ENTRY.           BBANK40P
+040800 POPULATE-ENTRY-EXIT.                                             BBANK40P
+040900     EXIT.                                                        BBANK40P
+041000                                                                  BBANK40P
+041100 POPULATE-SCREEN-DATA-EXIT.                                       BBANK40P
+041200     EXIT.                                                        BBANK40P
+041300                                                                  BBANK40P
+041400***************************************************************** BBANK40P
+041500* Build the web (INET channel) rendering of this screen, the    * BBANK40P
+041600* same way SBANK80P's own INET path builds EXT-OP-DATA for the  * BBANK40P
+041700* info screen, from the business data already on BANK-SCR40     * BBANK40P
+041800***************************************************************** BBANK40P
+041900 POPULATE-INET-DATA.                                              BBANK40P
+042000     MOVE SPACES TO EXT-OP-DATA.                                  BBANK40P
+042100     MOVE WS-PROGRAM-ID TO EXT-OP-TRAN.                           BBANK40P
+042200     CALL 'SCUSTOMP' USING SCREEN-TITLES.                         BBANK40P
+042300     MOVE SCREEN-TITLE1 TO EXT-OP-HEAD1.                          BBANK40P
+042400     MOVE SCREEN-TITLE2 TO EXT-OP-HEAD2.                          BBANK40P
+042500     MOVE 'BANK40' TO EXT-OP-SCREEN.                              BBANK40P
+042600     MOVE BANK-ERROR-MSG TO EXT-OP-ERR-MSG.                       BBANK40P
+042700     MOVE BANK-USERID TO EXT-OP-USERID.                           BBANK40P
+042800     MOVE BANK-USERID-NAME TO EXT-OP-NAME.                        BBANK40P
+042900     MOVE BANK-SCR40-PAGE-SIZE TO WS-SUB-LIMIT.                   BBANK40P
+043000     MOVE 0 TO WS-SUB1.                                           BBANK40P
+043100     PERFORM POPULATE-INET-ENTRY THRU                             BBANK40P
+043200             POPULATE-INET-ENTRY-EXIT WS-SUB-LIMIT TIMES.         BBANK40P
+043300 POPULATE-INET-DATA-EXIT.                                         BBANK40P
+043400     EXIT.                                                        BBANK40P
+043500                                                                  BBANK40P
+043600 POPULATE-INET-ENTRY.                                             BBANK40P
+043700     ADD 1 TO WS-SUB1.                                            BBANK40P
+043800     MOVE BANK-SCR40-DATE (WS-SUB1) TO EXT-OP40-DATE (WS-SUB1).   BBANK40P
+043900     MOVE BANK-SCR40-TIME (WS-SUB1) TO EXT-OP40-TIME (WS-SUB1).   BBANK40P
+044000     MOVE BANK-SCR40-AMNT (WS-SUB1) TO EXT-OP40-AMNT (WS-SUB1).   BBANK40P
+044100     MOVE BANK-SCR40-DESC (WS-SUB1) TO EXT-OP40-DESC (WS-SUB1).   BBANK40P
+044200 POPULATE-INET-ENTRY-EXIT.                                        BBANK40P
+044300     EXIT.                                                        BBANK40P
+044400                                                                  BBANK40P
+044500***************************************************************** BBANK40P
+044600* Write this page of the transaction list out to the CSV queue  * BBANK40P
+044700* one row at a time, using the data already on the screen         BBANK40P
+044800***************************************************************** BBANK40P
+044900 CSV-EXPORT-TXN-LIST.                                             BBANK40P
+045000     MOVE BANK-SCR40-PAGE-SIZE TO WS-SUB-LIMIT.                   BBANK40P
+045100     MOVE 0 TO WS-SUB1.                                           BBANK40P
+045200     PERFORM CSV-EXPORT-ENTRY THRU                                BBANK40P
+045300             CSV-EXPORT-ENTRY-EXIT WS-SUB-LIMIT TIMES.            BBANK40P
+045400     MOVE 'Transactions written to CSV output queue' TO           BBANK40P
+045500                                  BANK-ERROR-MSG.                 BBANK40P
+045600 CSV-EXPORT-TXN-LIST-EXIT.                                        BBANK40P
+045700     EXIT.                                                        BBANK40P
+045800                                                                  BBANK40P
+045810***************************************************************** BBANK40P
+045820* Reconstruct this account's balance as of the requested date,  * BBANK40P
+045830* by reading the current balance and walking back over every    * BBANK40P
+045840* type '1' transaction posted against it since that date, via   * BBANK40P
+045850* DBANK18P                                                      * BBANK40P
+045860***************************************************************** BBANK40P
+045870 PROCESS-ASOF-BALANCE.                                            BBANK40P
+045880     IF BANK-SCR40-ASOF-DATE IS EQUAL TO SPACES OR                BBANK40P
+045890        BANK-SCR40-ASOF-DATE IS EQUAL TO LOW-VALUES               BBANK40P
+045900        MOVE 'Enter an as-of date to reconstruct a balance' TO    BBANK40P
+045910             BANK-ERROR-MSG                                       BBANK40P
+045920        GO TO PROCESS-ASOF-BALANCE-EXIT                           BBANK40P
+045930     END-IF.                                                      BBANK40P
+045940     MOVE SPACES TO CD18-DATA.                                    BBANK40P
+045950     MOVE BANK-USERID TO CD18I-PERSON-PID.                        BBANK40P
+045960     MOVE BANK-SCR40-ACC TO CD18I-ACC.                            BBANK40P
+045970     MOVE BANK-SCR40-ASOF-DATE TO CD18I-ASOF-DATE.                BBANK40P
+045980     COPY CBANKX18.                                               BBANK40P
+045990     IF CD18O-LOOKUP-FAIL                                         BBANK40P
+046000        MOVE CD18O-MSG TO BANK-ERROR-MSG                          BBANK40P
+046010        GO TO PROCESS-ASOF-BALANCE-EXIT                           BBANK40P
+046020     END-IF.                                                      BBANK40P
+046030     MOVE CD18O-ASOF-BAL TO WS-EDIT-AMT.                          BBANK40P
+046040     MOVE WS-EDIT-AMT TO BANK-SCR40-ASOF-BAL.                     BBANK40P
+046050     MOVE 'Reconstructed balance as of requested date shown' TO   BBANK40P
+046060          BANK-ERROR-MSG.                                         BBANK40P
+046070 PROCESS-ASOF-BALANCE-EXIT.                                       BBANK40P
+046080     EXIT.                                                        BBANK40P
+046090                                                                  BBANK40P
+045900 CSV-EXPORT-ENTRY.                                                BBANK40P
+046000     ADD 1 TO WS-SUB1.                                            BBANK40P
+046100     MOVE SPACES TO WS-CSV-LINE.                                  BBANK40P
+046200     STRING BANK-SCR40-DATE (WS-SUB1) DELIMITED BY SIZE           BBANK40P
+046300            ',' DELIMITED BY SIZE                                 BBANK40P
+046400            BANK-SCR40-TIME (WS-SUB1) DELIMITED BY SIZE           BBANK40P
+046500            ',' DELIMITED BY SIZE                                 BBANK40P
+046600            BANK-SCR40-AMNT (WS-SUB1) DELIMITED BY SIZE           BBANK40P
+046700            ',' DELIMITED BY SIZE                                 BBANK40P
+046800            BANK-SCR40-DESC (WS-SUB1) DELIMITED BY SIZE           BBANK40P
+046900       INTO WS-CSV-LINE.                                          BBANK40P
+047000     COPY CCSVWRQ.                                                BBANK40P
+047100 CSV-EXPORT-ENTRY-EXIT.                                           BBANK40P
+047200     EXIT.                                                        BBANK40P
+047300                                                                  BBANK40P
+047400***************************************************************** BBANK40P
+047500* Call common routine to perform date conversions               * BBANK40P
+047600***************************************************************** BBANK40P
+047700 CALL-DATECONV.                                                   BBANK40P
+047800     MOVE BANK-ENV TO DD-ENV.                                     BBANK40P
+047900     MOVE 'UDATECNV' TO WS-DYNAMIC-PGM.                           BBANK40P
+048000     CALL WS-DYNAMIC-PGM USING WS-TIME-DATE-WORK-AREA.            BBANK40P
+048100 CALL-DATECONV-EXIT.                                              BBANK40P
+048200     EXIT.                                                        BBANK40P
+048300                                                                  BBANK40P
+048400
+048500                                                                  BBANK40P
+048600***************************************************************** BBANK40P
+048700* Check for an idle session timeout                           *   BBANK40P
+048800***************************************************************** BBANK40P
+048900 COPY CIDLECHK.                                                   BBANK40P
