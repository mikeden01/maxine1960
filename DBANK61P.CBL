@@ -0,0 +1,201 @@
+000100***************************************************************** DBANK61P
+000200*                                                                 DBANK61P
+000300*   Copyright (C) 1998-2002 Micro Focus. All Rights Reserved.   * DBANK61P
+000400*   This demonstration program is provided for use by users     * DBANK61P
+000500*   of Micro Focus products and may be used, modified and       * DBANK61P
+000600*   distributed as part of your application provided that       * DBANK61P
+000700*   you properly acknowledge the copyright of Micro Focus       * DBANK61P
+000800*   in this material.                                           * DBANK61P
+000900*                                                                 DBANK61P
+001000***************************************************************** DBANK61P
+001100                                                                  DBANK61P
+001200***************************************************************** DBANK61P
+001300* Program:     DBANK61P.CBL                                     * DBANK61P
+001400* Function:    Interest-accrual batch job - post the periodic   * DBANK61P
+001500*              interest due on every savings-classified account * DBANK61P
+001600*              against BAC_BALANCE, via DBANK04P/DBANK06P       * DBANK61P
+001700*              SQL version                                      * DBANK61P
+001800***************************************************************** DBANK61P
+001900                                                                  DBANK61P
+002000 IDENTIFICATION DIVISION.                                         DBANK61P
+002100 PROGRAM-ID.                                                      DBANK61P
+002200     DBANK61P.                                                    DBANK61P
+002300 DATE-WRITTEN.                                                    DBANK61P
+002400     August 2026.                                                 DBANK61P
+002500 DATE-COMPILED.                                                   DBANK61P
+002600     Today.                                                       DBANK61P
+002700                                                                  DBANK61P
+002800 ENVIRONMENT DIVISION.                                            DBANK61P
+002900                                                                  DBANK61P
+003000 DATA DIVISION.                                                   DBANK61P
+003100                                                                  DBANK61P
+003200 WORKING-STORAGE SECTION.                                         DBANK61P
+003300 01  WS-MISC-STORAGE.                                             DBANK61P
+003400   05  WS-PROGRAM-ID                         PIC X(8)             DBANK61P
+003500       VALUE 'DBANK61P'.                                          DBANK61P
+003600   05  WS-COMMAREA-LENGTH                    PIC 9(5).            DBANK61P
+003700                                                                  DBANK61P
+003800 01  WS-INTEREST-ACCRUAL.                                         DBANK61P
+003900   05  WS-INT-BAL-N                          PIC S9(7)V99.        DBANK61P
+004000   05  WS-INT-AMT                            PIC S9(7)V99.        DBANK61P
+004100   05  WS-INT-RATE                           PIC V9(4)            DBANK61P
+004200       VALUE .0050.                                               DBANK61P
+004300                                                                  DBANK61P
+004400   EXEC SQL                                                       DBANK61P
+004500        BEGIN DECLARE SECTION                                     DBANK61P
+004600   END-EXEC.                                                      DBANK61P
+004700 01  WS-COMMAREA.                                                 DBANK61P
+004800     EXEC SQL                                                     DBANK61P
+004900          INCLUDE CBANKD61                                        DBANK61P
+005000     END-EXEC.                                                    DBANK61P
+005100                                                                  DBANK61P
+005200     EXEC SQL                                                     DBANK61P
+005300          INCLUDE CBANKD04                                        DBANK61P
+005400     END-EXEC.                                                    DBANK61P
+005500     EXEC SQL                                                     DBANK61P
+005600          INCLUDE CBANKD06                                        DBANK61P
+005700     END-EXEC.                                                    DBANK61P
+005800     EXEC SQL                                                     DBANK61P
+005900          INCLUDE CBANKSAC                                        DBANK61P
+006000     END-EXEC.                                                    DBANK61P
+006100     EXEC SQL                                                     DBANK61P
+006200          INCLUDE CBANKSAT                                        DBANK61P
+006300     END-EXEC.                                                    DBANK61P
+006400     EXEC SQL                                                     DBANK61P
+006500          INCLUDE SQLCA                                           DBANK61P
+006600     END-EXEC.                                                    DBANK61P
+006700                                                                  DBANK61P
+006800 COPY CABENDD.                                                    DBANK61P
+006900     EXEC SQL                                                     DBANK61P
+007000          END DECLARE SECTION                                     DBANK61P
+007100     END-EXEC.                                                    DBANK61P
+007200                                                                  DBANK61P
+007300 LINKAGE SECTION.                                                 DBANK61P
+007400 01  DFHCOMMAREA.                                                 DBANK61P
+007500   05  LK-COMMAREA                           PIC X(1)             DBANK61P
+007600       OCCURS 1 TO 6144 TIMES                                     DBANK61P
+007700         DEPENDING ON WS-COMMAREA-LENGTH.                         DBANK61P
+007800                                                                  DBANK61P
+007900 COPY CENTRY.                                                     DBANK61P
+008000***************************************************************** DBANK61P
+008100* Move the passed area to our area                              * DBANK61P
+008200***************************************************************** DBANK61P
+008300     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.            DBANK61P
+008400     MOVE DFHCOMMAREA TO WS-COMMAREA.                             DBANK61P
+008500                                                                  DBANK61P
+008600***************************************************************** DBANK61P
+008700* Initialize our output area                                    * DBANK61P
+008800***************************************************************** DBANK61P
+008900     INITIALIZE CD61O-DATA.                                       DBANK61P
+009000     SET CD61O-RUN-OK TO TRUE.                                    DBANK61P
+009100                                                                  DBANK61P
+009200***************************************************************** DBANK61P
+009300* Open a cursor over every savings-classified account - a       * DBANK61P
+009400* savings account is identified, as on the balance screen, by   * DBANK61P
+009500* joining BNKACC to BNKATYPE and matching the type description  * DBANK61P
+009600***************************************************************** DBANK61P
+009700     EXEC SQL                                                     DBANK61P
+009800          DECLARE SAV_ACC_CSR CURSOR FOR                          DBANK61P
+009900          SELECT BAC.BAC_PID,                                     DBANK61P
+010000                 BAC.BAC_ACCNO,                                   DBANK61P
+010100                 BAC.BAC_BALANCE                                  DBANK61P
+010200          FROM BNKACC BAC,                                        DBANK61P
+010300               BNKATYPE BAT                                       DBANK61P
+010400          WHERE (BAC.BAC_ACCTYPE = BAT.BAT_TYPE) AND              DBANK61P
+010500                (BAT.BAT_DESC LIKE '%SAVINGS%')                   DBANK61P
+010600          ORDER BY BAC.BAC_PID,                                   DBANK61P
+010700                   BAC.BAC_ACCNO                                  DBANK61P
+010800          FOR FETCH ONLY                                          DBANK61P
+010900     END-EXEC.                                                    DBANK61P
+011000     EXEC SQL                                                     DBANK61P
+011100          OPEN SAV_ACC_CSR                                        DBANK61P
+011200     END-EXEC.                                                    DBANK61P
+011300     IF SQLCODE IS NOT EQUAL TO ZERO                              DBANK61P
+011400        SET CD61O-RUN-FAIL TO TRUE                                DBANK61P
+011500        MOVE 'Unable to open savings account cursor' TO CD61O-MSG DBANK61P
+011600        GO TO DBANK61P-EXIT                                       DBANK61P
+011700     END-IF.                                                      DBANK61P
+011800                                                                  DBANK61P
+011900 ACCRUAL-LOOP.                                                    DBANK61P
+012000     EXEC SQL                                                     DBANK61P
+012100          FETCH SAV_ACC_CSR                                       DBANK61P
+012200          INTO :DCL-BAC-PID,                                      DBANK61P
+012300               :DCL-BAC-ACCNO,                                    DBANK61P
+012400               :DCL-BAC-BALANCE                                   DBANK61P
+012500     END-EXEC.                                                    DBANK61P
+012600     IF SQLCODE IS EQUAL TO +100                                  DBANK61P
+012700        GO TO ACCRUAL-LOOP-EXIT                                   DBANK61P
+012800     END-IF.                                                      DBANK61P
+012900     IF SQLCODE IS NOT EQUAL TO ZERO                              DBANK61P
+013000        SET CD61O-RUN-FAIL TO TRUE                                DBANK61P
+013100        MOVE 'Unable to read the savings account cursor'          DBANK61P
+013200          TO CD61O-MSG                                            DBANK61P
+013300        GO TO ACCRUAL-LOOP-EXIT                                   DBANK61P
+013400     END-IF.                                                      DBANK61P
+013500     ADD 1 TO CD61O-ACCOUNTS-PROCESSED.                           DBANK61P
+013600     MOVE DCL-BAC-BALANCE TO WS-INT-BAL-N.                        DBANK61P
+013700     COMPUTE WS-INT-AMT ROUNDED =                                 DBANK61P
+013800             WS-INT-BAL-N * WS-INT-RATE.                          DBANK61P
+013900     IF WS-INT-AMT IS GREATER THAN ZERO                           DBANK61P
+014000        PERFORM POST-INTEREST THRU                                DBANK61P
+014100                POST-INTEREST-EXIT                                DBANK61P
+014200     END-IF.                                                      DBANK61P
+014300     GO TO ACCRUAL-LOOP.                                          DBANK61P
+014400 ACCRUAL-LOOP-EXIT.                                               DBANK61P
+014500     EXEC SQL                                                     DBANK61P
+014600          CLOSE SAV_ACC_CSR                                       DBANK61P
+014700     END-EXEC.                                                    DBANK61P
+014800                                                                  DBANK61P
+014900 DBANK61P-EXIT.                                                   DBANK61P
+015000***************************************************************** DBANK61P
+015100* Move the result back to the callers area                      * DBANK61P
+015200***************************************************************** DBANK61P
+015300     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       DBANK61P
+015400                                                                  DBANK61P
+015500***************************************************************** DBANK61P
+015600* Return to our caller                                          * DBANK61P
+015700***************************************************************** DBANK61P
+015800 COPY CRETURN.                                                    DBANK61P
+015900                                                                  DBANK61P
+016000***************************************************************** DBANK61P
+016100* Post the interest through the normal balance-update and       * DBANK61P
+016200* audit building blocks. DBANK04P/DBANK06P are built around a   * DBANK61P
+016300* from/to account pair for a transfer; interest, like a service * DBANK61P
+016400* charge, only ever has one side, so the 'to' leg here is the   * DBANK61P
+016500* same account, carried over at its already-credited balance,   * DBANK61P
+016600* making it a no-value confirming update rather than a second   * DBANK61P
+016700* movement of money                                             * DBANK61P
+016800***************************************************************** DBANK61P
+016900 POST-INTEREST.                                                   DBANK61P
+017000     MOVE DCL-BAC-PID TO CD04I-PERSON-PID.                        DBANK61P
+017100     MOVE DCL-BAC-ACCNO TO CD04I-FROM-ACC.                        DBANK61P
+017200     MOVE DCL-BAC-ACCNO TO CD04I-TO-ACC.                          DBANK61P
+017300     MOVE DCL-BAC-BALANCE TO CD04I-FROM-OLD-BAL.                  DBANK61P
+017400     COMPUTE CD04I-FROM-NEW-BAL =                                 DBANK61P
+017500             CD04I-FROM-OLD-BAL + WS-INT-AMT.                     DBANK61P
+017600     MOVE CD04I-FROM-NEW-BAL TO CD04I-TO-OLD-BAL.                 DBANK61P
+017700     MOVE CD04I-FROM-NEW-BAL TO CD04I-TO-NEW-BAL.                 DBANK61P
+017800     COPY CBANKX04.                                               DBANK61P
+017900     IF NOT CD04O-UPDATE-OK                                       DBANK61P
+018000        ADD 1 TO CD61O-INTEREST-FAILED                            DBANK61P
+018100        GO TO POST-INTEREST-EXIT                                  DBANK61P
+018200     END-IF.                                                      DBANK61P
+018300     MOVE DCL-BAC-PID TO CD06I-PERSON-PID.                        DBANK61P
+018400     MOVE CD04O-TIMESTAMP TO CD06I-TIMESTAMP.                     DBANK61P
+018500     MOVE CD04I-FROM-ACC TO CD06I-FROM-ACC.                       DBANK61P
+018600     MOVE WS-INT-AMT TO CD06I-FROM-AMOUNT.                        DBANK61P
+018700     MOVE 'Savings interest accrued' TO CD06I-FROM-DESC.          DBANK61P
+018800     MOVE CD04I-TO-ACC TO CD06I-TO-ACC.                           DBANK61P
+018900     MOVE WS-INT-AMT TO CD06I-TO-AMOUNT.                          DBANK61P
+019000     MOVE 'Savings interest accrued' TO CD06I-TO-DESC.            DBANK61P
+019050     SET CD06I-INTEREST-POSTING TO TRUE.                          DBANK61P
+019100     COPY CBANKX06.                                               DBANK61P
+019200     IF CD06O-UPDATE-FAIL                                         DBANK61P
+019300        ADD 1 TO CD61O-INTEREST-FAILED                            DBANK61P
+019400        GO TO POST-INTEREST-EXIT                                  DBANK61P
+019500     END-IF.                                                      DBANK61P
+019600     ADD 1 TO CD61O-INTEREST-POSTED.                              DBANK61P
+019700     ADD WS-INT-AMT TO CD61O-TOTAL-AMOUNT.                        DBANK61P
+019800 POST-INTEREST-EXIT.                                              DBANK61P
+019900     EXIT.                                                        DBANK61P
+020000                                                                  DBANK61P
