@@ -1,20 +1,34 @@
-000100***************************************************************** CBANKD01
-000200*                                                               * CBANKD01
-000300*  Copyright(C) 1998-2002 Micro Focus. All Rights Reserved.     * CBANKD01
-000400*                                                               * CBANKD01
-000500***************************************************************** CBANKD01
-000600                                                                  CBANKD01
-000700***************************************************************** CBANKD01
-000800* CBANKD01.CPY                                                  * CBANKD01
-000900*---------------------------------------------------------------* CBANKD01
-001000* This area is used to pass data between a requesting program   * CBANKD01
-001100* and the I/O program (DBANK01P) which retrieves the customer   * CBANKD01
-001200* information.                                                  * CBANKD01
-001300***************************************************************** CBANKD01
-001400   05  CD01-DATA.                                                 CBANKD01
-001500     10  CD01I-DATA.                                              CBANKD01
-001600       15  CD01I-PERSON-PID                  PIC X(5).            CBANKD01
-001700     10  CD01O-DATA.                                              CBANKD01
-001800       15  CD01O-PERSON-PID                  PIC X(5).            CBANKD01
-001900       15  CD01O-PERSON-NAME                 PIC X(25).           CBANKD01
-002000                                                                  CBANKD01
+000100***************************************************************** CBANKD01
+000200*                                                               * CBANKD01
+000300*  Copyright(C) 1998-2002 Micro Focus. All Rights Reserved.     * CBANKD01
+000400*                                                               * CBANKD01
+000500***************************************************************** CBANKD01
+000600                                                                  CBANKD01
+000700***************************************************************** CBANKD01
+000800* CBANKD01.CPY                                                  * CBANKD01
+000900*---------------------------------------------------------------* CBANKD01
+001000* This area is used to pass data between a requesting program   * CBANKD01
+001100* and the I/O program (DBANK01P) which retrieves the customer   * CBANKD01
+001200* information.                                                  * CBANKD01
+001300***************************************************************** CBANKD01
+001400   05  CD01-DATA.                                                 CBANKD01
+001500     10  CD01I-DATA.                                              CBANKD01
+001600       15  CD01I-PERSON-PID                  PIC X(5).            CBANKD01
+001610*        Password as entered at signon, compared against       CBANKD01
+001620*        BNKCUST.BCS_PSWD - used to drive the failed-attempt    CBANKD01
+001630*        lockout counter maintained by DBANK01P                 CBANKD01
+001640       15  CD01I-PSWD                        PIC X(8).            CBANKD01
+001700     10  CD01O-DATA.                                              CBANKD01
+001800       15  CD01O-PERSON-PID                  PIC X(5).            CBANKD01
+001900       15  CD01O-PERSON-NAME                 PIC X(25).           CBANKD01
+001910*        Result of the signon attempt - set by DBANK01P once    CBANKD01
+001920*        the userid has been found, independently of whether    CBANKD01
+001930*        CD01O-PERSON-PID is returned as SPACES (unknown user)  CBANKD01
+001940       15  CD01O-SIGNON-RC                   PIC X(1).            CBANKD01
+001941         88  CD01O-SIGNON-OK                 VALUE '0'.           CBANKD01
+001942         88  CD01O-SIGNON-BAD-PSWD           VALUE '1'.           CBANKD01
+001943         88  CD01O-SIGNON-LOCKED             VALUE '2'.           CBANKD01
+001944*        Display preference carried forward from BNKCUST so the   CBANKD01
+001945*        caller's chosen colour scheme is restored at signon      CBANKD01
+001946       15  CD01O-COLOUR-PREF                 PIC X(1).            CBANKD01
+002000                                                                  CBANKD01
