@@ -0,0 +1,277 @@
+000100***************************************************************** BBANK13P
+000200*                                                               * BBANK13P
+000300*   Copyright (C) 1998-2002 Micro Focus. All Rights Reserved. *   BBANK13P
+000400*   This demonstration program is provided for use by users   *   BBANK13P
+000500*   of Micro Focus products and may be used, modified and     *   BBANK13P
+000600*   distributed as part of your application provided that     *   BBANK13P
+000700*   you properly acknowledge the copyright of Micro Focus     *   BBANK13P
+000800*   in this material.                                           * BBANK13P
+000900*                                                               * BBANK13P
+001000***************************************************************** BBANK13P
+001100                                                                  BBANK13P
+001200***************************************************************** BBANK13P
+001300* Program:     BBANK13P.CBL                                   *   BBANK13P
+001400* Layer:       Business logic                                 *   BBANK13P
+001500* Function:    Self-service password change                  *   BBANK13P
+001600***************************************************************** BBANK13P
+001700                                                                  BBANK13P
+001800 IDENTIFICATION DIVISION.                                         BBANK13P
+001900 PROGRAM-ID.                                                      BBANK13P
+002000     BBANK13P.                                                    BBANK13P
+002100 DATE-WRITTEN.                                                    BBANK13P
+002200     August 2026.                                                 BBANK13P
+002300 DATE-COMPILED.                                                   BBANK13P
+002400     Today.                                                       BBANK13P
+002500                                                                  BBANK13P
+002600 ENVIRONMENT DIVISION.                                            BBANK13P
+002700                                                                  BBANK13P
+002800 DATA DIVISION.                                                   BBANK13P
+002900 WORKING-STORAGE SECTION.                                         BBANK13P
+003000 01  WS-MISC-STORAGE.                                             BBANK13P
+003100   05  WS-PROGRAM-ID                         PIC X(8)             BBANK13P
+003200       VALUE 'BBANK13P'.                                          BBANK13P
+003300   05  WS-INPUT-FLAG                         PIC X(1).            BBANK13P
+003400     88  INPUT-OK                            VALUE '0'.           BBANK13P
+003500     88  INPUT-ERROR                         VALUE '1'.           BBANK13P
+003600   05  WS-RETURN-FLAG                        PIC X(1).            BBANK13P
+003700     88  WS-RETURN-FLAG-OFF                  VALUE LOW-VALUES.    BBANK13P
+003800     88  WS-RETURN-FLAG-ON                   VALUE '1'.           BBANK13P
+003900   05  WS-RETURN-MSG                         PIC X(75).           BBANK13P
+004000     88  WS-RETURN-MSG-OFF                   VALUE SPACES.        BBANK13P
+004100   05  WS-PFK-FLAG                           PIC X(1).            BBANK13P
+004200     88  PFK-VALID                           VALUE '0'.           BBANK13P
+004300     88  PFK-INVALID                         VALUE '1'.           BBANK13P
+004301   05  WS-IDLE-FLAG                        PIC X(1).              BBANK13P
+004302     88  SESSION-NOT-TIMED-OUT             VALUE '0'.             BBANK13P
+004303     88  WS-SESSION-TIMED-OUT              VALUE '1'.             BBANK13P
+004400   05  WS-ERROR-MSG                          PIC X(75).           BBANK13P
+004500   05  WS-DYNAMIC-PGM                        PIC X(8)             BBANK13P
+004600       VALUE 'UNKNOWN'.                                           BBANK13P
+004700                                                                  BBANK13P
+004800 01  WS-HASH-DATA.                                                BBANK13P
+004900 COPY CPSWDHD.                                                    BBANK13P
+005000                                                                  BBANK13P
+005100 01  WS-BANK-DATA.                                                BBANK13P
+005200 COPY CBANKDAT.                                                   BBANK13P
+005202 COPY CTIMERD.                                                    BBANK13P
+005300 01  WS-EXCEPTION-DATA.                                           BBANK13P
+005400 COPY CBANKD16.                                                   BBANK13P
+005500                                                                  BBANK13P
+005600 01  WS-HELP-DATA.                                                BBANK13P
+005700 COPY CHELPD01.                                                   BBANK13P
+005800                                                                  BBANK13P
+005900 01  WS-PSWD-DATA.                                                BBANK13P
+006000 COPY CBANKD13.                                                   BBANK13P
+006100                                                                  BBANK13P
+006200 COPY CABENDD.                                                    BBANK13P
+006300                                                                  BBANK13P
+006400 LINKAGE SECTION.                                                 BBANK13P
+006500 01  DFHCOMMAREA.                                                 BBANK13P
+006600   05  LK-COMMAREA                           PIC X(6407).         BBANK13P
+006700                                                                  BBANK13P
+006800 COPY CENTRY.                                                     BBANK13P
+006900***************************************************************** BBANK13P
+007000* Make ourselves re-entrant                                   *   BBANK13P
+007100***************************************************************** BBANK13P
+007200     MOVE SPACES TO WS-ERROR-MSG.                                 BBANK13P
+007300                                                                  BBANK13P
+007400***************************************************************** BBANK13P
+007500* Move the passed area to our area                            *   BBANK13P
+007600***************************************************************** BBANK13P
+007700     MOVE DFHCOMMAREA (1:LENGTH OF WS-BANK-DATA) TO WS-BANK-DATA. BBANK13P
+007800                                                                  BBANK13P
+007900***************************************************************** BBANK13P
+008000* Ensure error message is cleared                             *   BBANK13P
+008100***************************************************************** BBANK13P
+008200     MOVE SPACES TO BANK-ERROR-MSG.                               BBANK13P
+008300                                                                  BBANK13P
+008400***************************************************************** BBANK13P
+008500* This is the main process                                    *   BBANK13P
+008600***************************************************************** BBANK13P
+008700                                                                  BBANK13P
+008800***************************************************************** BBANK13P
+008900* Save the passed return flag and then turn it off            *   BBANK13P
+009000***************************************************************** BBANK13P
+009100     MOVE BANK-RETURN-FLAG TO WS-RETURN-FLAG.                     BBANK13P
+009200     SET BANK-RETURN-FLAG-OFF TO TRUE.                            BBANK13P
+009201                                                                  BBANK13P
+009202***************************************************************** BBANK13P
+009203* Force a logoff if the session has been idle too long      *     BBANK13P
+009204***************************************************************** BBANK13P
+009205     SET SESSION-NOT-TIMED-OUT TO TRUE.                           BBANK13P
+009206     PERFORM CHECK-IDLE-TIMEOUT THRU                              BBANK13P
+009207             CHECK-IDLE-TIMEOUT-EXIT.                             BBANK13P
+009208     IF WS-SESSION-TIMED-OUT                                      BBANK13P
+009209        MOVE 'BBANK13P' TO BANK-LAST-PROG                         BBANK13P
+009210        MOVE 'BBANK99P' TO BANK-NEXT-PROG                         BBANK13P
+009211        MOVE 'MBANK99' TO BANK-NEXT-MAPSET                        BBANK13P
+009212        MOVE 'BANK99A' TO BANK-NEXT-MAP                           BBANK13P
+009213        MOVE 'Session timed out due to inactivity' TO             BBANK13P
+009214             BANK-ERROR-MSG                                       BBANK13P
+009215        SET BANK-AID-ENTER TO TRUE                                BBANK13P
+009216        GO TO COMMON-RETURN                                       BBANK13P
+009217     END-IF.                                                      BBANK13P
+009300                                                                  BBANK13P
+009400***************************************************************** BBANK13P
+009500* Check the AID to see if its valid at this point             *   BBANK13P
+009600***************************************************************** BBANK13P
+009700     SET PFK-INVALID TO TRUE.                                     BBANK13P
+009800     IF BANK-AID-ENTER OR                                         BBANK13P
+009900        BANK-AID-PFK03 OR                                         BBANK13P
+010000        BANK-AID-PFK04                                            BBANK13P
+010100        SET PFK-VALID TO TRUE                                     BBANK13P
+010200     END-IF.                                                      BBANK13P
+010300     IF PFK-INVALID                                               BBANK13P
+010400        SET BANK-AID-ENTER TO TRUE                                BBANK13P
+010500     END-IF.                                                      BBANK13P
+010600                                                                  BBANK13P
+010700***************************************************************** BBANK13P
+010800* Check the AID to see if we have to quit                     *   BBANK13P
+010900***************************************************************** BBANK13P
+011000     IF BANK-AID-PFK03                                            BBANK13P
+011100        MOVE 'BBANK13P' TO BANK-LAST-PROG                         BBANK13P
+011200        MOVE 'BBANK99P' TO BANK-NEXT-PROG                         BBANK13P
+011300        MOVE 'MBANK99' TO BANK-NEXT-MAPSET                        BBANK13P
+011400        MOVE 'BANK99A' TO BANK-NEXT-MAP                           BBANK13P
+011500        GO TO COMMON-RETURN                                       BBANK13P
+011600     END-IF.                                                      BBANK13P
+011700                                                                  BBANK13P
+011800***************************************************************** BBANK13P
+011900* Check the AID to see if we have to return to previous       *   BBANK13P
+012000* screen                                                      *   BBANK13P
+012100***************************************************************** BBANK13P
+012200     IF BANK-AID-PFK04                                            BBANK13P
+012300        MOVE 'BBANK13P' TO BANK-LAST-PROG                         BBANK13P
+012400        MOVE 'BBANK30P' TO BANK-NEXT-PROG                         BBANK13P
+012500        MOVE 'MBANK30' TO BANK-NEXT-MAPSET                        BBANK13P
+012600        MOVE 'BANK30A' TO BANK-NEXT-MAP                           BBANK13P
+012700        SET BANK-AID-ENTER TO TRUE                                BBANK13P
+012800        GO TO COMMON-RETURN                                       BBANK13P
+012900     END-IF.                                                      BBANK13P
+013000                                                                  BBANK13P
+013100* Check if we have set the screen up before or is this 1st time   BBANK13P
+013200     IF BANK-LAST-MAPSET IS NOT EQUAL TO 'MBANK13'                BBANK13P
+013300        MOVE LOW-VALUES TO BANK-SCREEN13-DATA                     BBANK13P
+013400        MOVE 'BBANK13P' TO BANK-LAST-PROG                         BBANK13P
+013500        MOVE 'BBANK13P' TO BANK-NEXT-PROG                         BBANK13P
+013600        MOVE 'MBANK13' TO BANK-LAST-MAPSET                        BBANK13P
+013700        MOVE 'BANK13A' TO BANK-LAST-MAP                           BBANK13P
+013800        MOVE 'MBANK13' TO BANK-NEXT-MAPSET                        BBANK13P
+013900        MOVE 'BANK13A' TO BANK-NEXT-MAP                           BBANK13P
+014000        GO TO COMMON-RETURN                                       BBANK13P
+014100     END-IF.                                                      BBANK13P
+014200                                                                  BBANK13P
+014300* The user has keyed the old/new password fields - validate and   BBANK13P
+014400* then attempt the change                                        BBANK13P
+014500     PERFORM VALIDATE-DATA THRU                                   BBANK13P
+014600             VALIDATE-DATA-EXIT.                                  BBANK13P
+014700     IF INPUT-ERROR                                               BBANK13P
+014800        MOVE WS-ERROR-MSG TO BANK-ERROR-MSG                       BBANK13P
+014900     ELSE                                                         BBANK13P
+015000        PERFORM PROCESS-CHANGE-PASSWORD THRU                      BBANK13P
+015100                PROCESS-CHANGE-PASSWORD-EXIT                      BBANK13P
+015200        MOVE WS-ERROR-MSG TO BANK-ERROR-MSG                       BBANK13P
+015300     END-IF.                                                      BBANK13P
+015400     MOVE LOW-VALUES TO BANK-SCREEN13-DATA.                       BBANK13P
+015500                                                                  BBANK13P
+015600     MOVE 'BBANK13P' TO BANK-LAST-PROG.                           BBANK13P
+015700     MOVE 'BBANK13P' TO BANK-NEXT-PROG.                           BBANK13P
+015800     MOVE 'MBANK13' TO BANK-LAST-MAPSET.                          BBANK13P
+015900     MOVE 'BANK13A' TO BANK-LAST-MAP.                             BBANK13P
+016000     MOVE 'MBANK13' TO BANK-NEXT-MAPSET.                          BBANK13P
+016100     MOVE 'BANK13A' TO BANK-NEXT-MAP.                             BBANK13P
+016200     GO TO COMMON-RETURN.                                         BBANK13P
+016300                                                                  BBANK13P
+016400***************************************************************** BBANK13P
+016500* If we get this far then we have an error in our logic as    *   BBANK13P
+016600* we don't know where to go next.                             *   BBANK13P
+016700***************************************************************** BBANK13P
+016800     IF NOT BANK-ENV-CICS                                         BBANK13P
+016900        MOVE WS-PROGRAM-ID TO ABEND-CULPRIT                       BBANK13P
+017000        MOVE '0001' TO ABEND-CODE                                 BBANK13P
+017100        MOVE SPACES TO ABEND-REASON                               BBANK13P
+017200        COPY CABENDPO.                                            BBANK13P
+017300     END-IF.                                                      BBANK13P
+017400     GOBACK.                                                      BBANK13P
+017500                                                                  BBANK13P
+017600 COMMON-RETURN.                                                   BBANK13P
+017700     IF BANK-ERROR-MSG NOT EQUAL TO SPACES                        BBANK13P
+017800        MOVE SPACES TO CD16-DATA                                  BBANK13P
+017900        MOVE BANK-USERID TO CD16I-PERSON-PID                      BBANK13P
+018000        MOVE WS-PROGRAM-ID TO CD16I-PROGRAM                       BBANK13P
+018100        MOVE BANK-ERROR-MSG TO CD16I-MESSAGE                      BBANK13P
+018200     COPY CBANKX16.                                               BBANK13P
+018300     END-IF.                                                      BBANK13P
+018400     MOVE WS-BANK-DATA TO DFHCOMMAREA (1:LENGTH OF WS-BANK-DATA). BBANK13P
+018500 COPY CRETURN.                                                    BBANK13P
+018600                                                                  BBANK13P
+018700***************************************************************** BBANK13P
+018800* Validate the keyed-in password fields                       *   BBANK13P
+018900***************************************************************** BBANK13P
+019000 VALIDATE-DATA.                                                   BBANK13P
+019100     SET INPUT-OK TO TRUE.                                        BBANK13P
+019200     IF GUEST                                                     BBANK13P
+019300        MOVE 'Guest users cannot change the password'             BBANK13P
+019400          TO WS-ERROR-MSG                                         BBANK13P
+019500        GO TO VALIDATE-DATA-ERROR                                 BBANK13P
+019600     END-IF.                                                      BBANK13P
+019700     IF BANK-SCR13-OLD-PSWD IS EQUAL TO SPACES                    BBANK13P
+019800        MOVE 'Current password is required' TO WS-ERROR-MSG       BBANK13P
+019900        GO TO VALIDATE-DATA-ERROR                                 BBANK13P
+020000     END-IF.                                                      BBANK13P
+020100     IF BANK-SCR13-NEW-PSWD IS EQUAL TO SPACES                    BBANK13P
+020200        MOVE 'New password is required' TO WS-ERROR-MSG           BBANK13P
+020300        GO TO VALIDATE-DATA-ERROR                                 BBANK13P
+020400     END-IF.                                                      BBANK13P
+020500     IF BANK-SCR13-NEW-PSWD-CONFIRM IS EQUAL TO SPACES            BBANK13P
+020600        MOVE 'Confirmation of new password is required'           BBANK13P
+020700          TO WS-ERROR-MSG                                         BBANK13P
+020800        GO TO VALIDATE-DATA-ERROR                                 BBANK13P
+020900     END-IF.                                                      BBANK13P
+021000     IF BANK-SCR13-NEW-PSWD IS NOT EQUAL TO                       BBANK13P
+021100        BANK-SCR13-NEW-PSWD-CONFIRM                               BBANK13P
+021200        MOVE 'New password and confirmation do not match'         BBANK13P
+021300          TO WS-ERROR-MSG                                         BBANK13P
+021400        GO TO VALIDATE-DATA-ERROR                                 BBANK13P
+021500     END-IF.                                                      BBANK13P
+021600     IF BANK-SCR13-NEW-PSWD IS EQUAL TO BANK-SCR13-OLD-PSWD       BBANK13P
+021700        MOVE 'New password must be different from the current'    BBANK13P
+021800          TO WS-ERROR-MSG                                         BBANK13P
+021900        GO TO VALIDATE-DATA-ERROR                                 BBANK13P
+022000     END-IF.                                                      BBANK13P
+022100     GO TO VALIDATE-DATA-EXIT.                                    BBANK13P
+022200 VALIDATE-DATA-ERROR.                                             BBANK13P
+022300     SET INPUT-ERROR TO TRUE.                                     BBANK13P
+022400 VALIDATE-DATA-EXIT.                                              BBANK13P
+022500     EXIT.                                                        BBANK13P
+022600                                                                  BBANK13P
+022700***************************************************************** BBANK13P
+022800* Ask DBANK13P to verify the old password and apply the new   *   BBANK13P
+022900* one, keeping the in-memory session password in step with    *   BBANK13P
+023000* whatever is committed to BNKCUST                            *   BBANK13P
+023100***************************************************************** BBANK13P
+023200 PROCESS-CHANGE-PASSWORD.                                         BBANK13P
+023300     MOVE SPACES TO CD13-DATA.                                    BBANK13P
+023400     MOVE BANK-USERID TO CD13I-PERSON-PID.                        BBANK13P
+023500* Neither the old nor the new password travels in the clear -     BBANK13P
+023600* DBANK13P only ever sees, stores and compares digests            BBANK13P
+023700     MOVE BANK-SCR13-OLD-PSWD TO PH-PSWD-IN.                      BBANK13P
+023800     MOVE 'UPSWDHSH' TO WS-DYNAMIC-PGM.                           BBANK13P
+023900     CALL WS-DYNAMIC-PGM USING WS-HASH-DATA.                      BBANK13P
+024000     MOVE PH-PSWD-OUT TO CD13I-OLD-PSWD.                          BBANK13P
+024100     MOVE BANK-SCR13-NEW-PSWD TO PH-PSWD-IN.                      BBANK13P
+024200     MOVE 'UPSWDHSH' TO WS-DYNAMIC-PGM.                           BBANK13P
+024300     CALL WS-DYNAMIC-PGM USING WS-HASH-DATA.                      BBANK13P
+024400     MOVE PH-PSWD-OUT TO CD13I-NEW-PSWD.                          BBANK13P
+024500 COPY CBANKX13.                                                   BBANK13P
+024600     MOVE CD13O-MSG TO WS-ERROR-MSG.                              BBANK13P
+024700     IF CD13O-UPDATE-OK                                           BBANK13P
+024800        MOVE BANK-SCR13-NEW-PSWD TO BANK-PSWD                     BBANK13P
+024900     END-IF.                                                      BBANK13P
+025000 PROCESS-CHANGE-PASSWORD-EXIT.                                    BBANK13P
+025100     EXIT.                                                        BBANK13P
+025200                                                                  BBANK13P
+025300***************************************************************** BBANK13P
+025400* Check for an idle session timeout                           *   BBANK13P
+025500***************************************************************** BBANK13P
+025600 COPY CIDLECHK.                                                   BBANK13P
