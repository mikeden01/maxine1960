@@ -0,0 +1,25 @@
+000100***************************************************************** CBANKD15
+000200*                                                               * CBANKD15
+000300*  Copyright(C) 1998-2002 Micro Focus. All Rights Reserved.     * CBANKD15
+000400*                                                               * CBANKD15
+000500***************************************************************** CBANKD15
+000600                                                                  CBANKD15
+000700***************************************************************** CBANKD15
+000800* CBANKD15.CPY                                                 *  CBANKD15
+000900*---------------------------------------------------------------* CBANKD15
+001000* This area is used to pass data between a requesting program   * CBANKD15
+001100* and the I/O program (DBANK15P) which persists a record of an  * CBANKD15
+001200* abend to the incident log so it can be reviewed after the     * CBANKD15
+001300* fact without having been watching the console at the time.   * CBANKD15
+001400***************************************************************** CBANKD15
+001500  05  CD15-DATA.                                                  CBANKD15
+001600    10  CD15I-DATA.                                               CBANKD15
+001700      15  CD15I-CULPRIT                    PIC X(8).              CBANKD15
+001800      15  CD15I-CODE                       PIC X(4).              CBANKD15
+001900      15  CD15I-REASON                     PIC X(50).             CBANKD15
+002000    10  CD15O-DATA.                                               CBANKD15
+002100      15  CD15O-RESULT                     PIC X(1).              CBANKD15
+002200        88  CD15O-INSERT-OK                VALUE '0'.             CBANKD15
+002300        88  CD15O-INSERT-FAIL              VALUE '1'.             CBANKD15
+002400      15  CD15O-MSG                        PIC X(62).             CBANKD15
+002500                                                                  CBANKD15
