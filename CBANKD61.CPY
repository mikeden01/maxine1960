@@ -0,0 +1,26 @@
+000100***************************************************************** CBANKD61
+000200*                                                                 CBANKD61
+000300*  Copyright(C) 1998-2002 Micro Focus. All Rights Reserved.     * CBANKD61
+000400*                                                                 CBANKD61
+000500***************************************************************** CBANKD61
+000600                                                                  CBANKD61
+000700***************************************************************** CBANKD61
+000800* CBANKD61.CPY                                                  * CBANKD61
+000900*---------------------------------------------------------------* CBANKD61
+001000* This area is used to drive and report back on a run of the    * CBANKD61
+001100* savings-interest accrual batch job (DBANK61P), which posts the* CBANKD61
+001200* periodic interest due on every savings-classified account     * CBANKD61
+001300* through DBANK04P/DBANK06P.                                    * CBANKD61
+001400***************************************************************** CBANKD61
+001500   05  CD61-DATA.                                                 CBANKD61
+001600     10  CD61I-DATA.                                              CBANKD61
+001700       15  CD61I-FILLER                      PIC X(1).            CBANKD61
+001800     10  CD61O-DATA.                                              CBANKD61
+001900       15  CD61O-RESULT                      PIC X(1).            CBANKD61
+002000         88  CD61O-RUN-OK                     VALUE '0'.          CBANKD61
+002100         88  CD61O-RUN-FAIL                   VALUE '1'.          CBANKD61
+002200       15  CD61O-ACCOUNTS-PROCESSED          PIC 9(7).            CBANKD61
+002300       15  CD61O-INTEREST-POSTED             PIC 9(7).            CBANKD61
+002400       15  CD61O-INTEREST-FAILED             PIC 9(7).            CBANKD61
+002500       15  CD61O-TOTAL-AMOUNT                PIC S9(9)V99.        CBANKD61
+002600       15  CD61O-MSG                         PIC X(62).           CBANKD61
