@@ -0,0 +1,258 @@
+000100***************************************************************** BBANK94P
+000200*                                                               * BBANK94P
+000300*   Copyright (C) 1998-2002 Micro Focus. All Rights Reserved.   * BBANK94P
+000400*   This demonstration program is provided for use by users     * BBANK94P
+000500*   of Micro Focus products and may be used, modified and       * BBANK94P
+000600*   distributed as part of your application provided that       * BBANK94P
+000700*   you properly acknowledge the copyright of Micro Focus       * BBANK94P
+000800*   in this material.                                           * BBANK94P
+000900*                                                               * BBANK94P
+001000***************************************************************** BBANK94P
+001100                                                                  BBANK94P
+001200***************************************************************** BBANK94P
+001300* Program:     BBANK94P.CBL                                     * BBANK94P
+001400* Layer:       Business logic                                   * BBANK94P
+001500* Function:    Search the VSAM-backed screen help text for a    * BBANK94P
+001600*              keyword, rather than requiring the user to know  * BBANK94P
+001700*              which literal screen name to ask about           * BBANK94P
+001800***************************************************************** BBANK94P
+001900                                                                  BBANK94P
+002000 IDENTIFICATION DIVISION.                                         BBANK94P
+002100 PROGRAM-ID.                                                      BBANK94P
+002200     BBANK94P.                                                    BBANK94P
+002300 DATE-WRITTEN.                                                    BBANK94P
+002400     August 2026.                                                 BBANK94P
+002500 DATE-COMPILED.                                                   BBANK94P
+002600     Today.                                                       BBANK94P
+002700                                                                  BBANK94P
+002800 ENVIRONMENT DIVISION.                                            BBANK94P
+002900                                                                  BBANK94P
+003000 DATA DIVISION.                                                   BBANK94P
+003100 WORKING-STORAGE SECTION.                                         BBANK94P
+003200 01  WS-MISC-STORAGE.                                             BBANK94P
+003300   05  WS-PROGRAM-ID                         PIC X(8)             BBANK94P
+003400       VALUE 'BBANK94P'.                                          BBANK94P
+003500   05  WS-INPUT-FLAG                         PIC X(1).            BBANK94P
+003600     88  INPUT-OK                            VALUE '0'.           BBANK94P
+003700     88  INPUT-ERROR                         VALUE '1'.           BBANK94P
+003800   05  WS-RETURN-FLAG                        PIC X(1).            BBANK94P
+003900     88  WS-RETURN-FLAG-OFF                  VALUE LOW-VALUES.    BBANK94P
+004000     88  WS-RETURN-FLAG-ON                   VALUE '1'.           BBANK94P
+004100   05  WS-RETURN-MSG                         PIC X(75).           BBANK94P
+004200     88  WS-RETURN-MSG-OFF                   VALUE SPACES.        BBANK94P
+004300   05  WS-PFK-FLAG                           PIC X(1).            BBANK94P
+004400     88  PFK-VALID                           VALUE '0'.           BBANK94P
+004500     88  PFK-INVALID                         VALUE '1'.           BBANK94P
+004600   05  WS-IDLE-FLAG                          PIC X(1).            BBANK94P
+004700     88  SESSION-NOT-TIMED-OUT               VALUE '0'.           BBANK94P
+004800     88  WS-SESSION-TIMED-OUT                VALUE '1'.           BBANK94P
+004900   05  WS-ERROR-MSG                          PIC X(75).           BBANK94P
+005000   05  WS-SUB1                               PIC 9(2) COMP.       BBANK94P
+005100                                                                  BBANK94P
+005200 01  WS-BANK-DATA.                                                BBANK94P
+005300 COPY CBANKDAT.                                                   BBANK94P
+005400 COPY CTIMERD.                                                    BBANK94P
+005500 01  WS-EXCEPTION-DATA.                                           BBANK94P
+005600 COPY CBANKD16.                                                   BBANK94P
+005700                                                                  BBANK94P
+005800 01  WS-HELP-SEARCH-DATA.                                         BBANK94P
+005900 COPY CHELPD03.                                                   BBANK94P
+006000                                                                  BBANK94P
+006100 COPY CABENDD.                                                    BBANK94P
+006200                                                                  BBANK94P
+006300 LINKAGE SECTION.                                                 BBANK94P
+006400 01  DFHCOMMAREA.                                                 BBANK94P
+006500   05  LK-COMMAREA                           PIC X(6407).         BBANK94P
+006600                                                                  BBANK94P
+006700 COPY CENTRY.                                                     BBANK94P
+006800***************************************************************** BBANK94P
+006900* Make ourselves re-entrant                                     * BBANK94P
+007000***************************************************************** BBANK94P
+007100     MOVE SPACES TO WS-ERROR-MSG.                                 BBANK94P
+007200                                                                  BBANK94P
+007300***************************************************************** BBANK94P
+007400* Move the passed area to our area                              * BBANK94P
+007500***************************************************************** BBANK94P
+007600     MOVE DFHCOMMAREA (1:LENGTH OF WS-BANK-DATA) TO WS-BANK-DATA. BBANK94P
+007700                                                                  BBANK94P
+007800***************************************************************** BBANK94P
+007900* Ensure error message is cleared                               * BBANK94P
+008000***************************************************************** BBANK94P
+008100     MOVE SPACES TO BANK-ERROR-MSG.                               BBANK94P
+008200                                                                  BBANK94P
+008300***************************************************************** BBANK94P
+008400* This is the main process                                      * BBANK94P
+008500***************************************************************** BBANK94P
+008600                                                                  BBANK94P
+008700***************************************************************** BBANK94P
+008800* Save the passed return flag and then turn it off              * BBANK94P
+008900***************************************************************** BBANK94P
+009000     MOVE BANK-RETURN-FLAG TO WS-RETURN-FLAG.                     BBANK94P
+009100     SET BANK-RETURN-FLAG-OFF TO TRUE.                            BBANK94P
+009200                                                                  BBANK94P
+009300***************************************************************** BBANK94P
+009400* Force a logoff if the session has been idle too long          * BBANK94P
+009500***************************************************************** BBANK94P
+009600     SET SESSION-NOT-TIMED-OUT TO TRUE.                           BBANK94P
+009700     PERFORM CHECK-IDLE-TIMEOUT THRU                              BBANK94P
+009800             CHECK-IDLE-TIMEOUT-EXIT.                             BBANK94P
+009900     IF WS-SESSION-TIMED-OUT                                      BBANK94P
+010000        MOVE 'BBANK94P' TO BANK-LAST-PROG                         BBANK94P
+010100        MOVE 'BBANK99P' TO BANK-NEXT-PROG                         BBANK94P
+010200        MOVE 'MBANK99' TO BANK-NEXT-MAPSET                        BBANK94P
+010300        MOVE 'BANK99A' TO BANK-NEXT-MAP                           BBANK94P
+010400        MOVE 'Session timed out due to inactivity' TO             BBANK94P
+010500             BANK-ERROR-MSG                                       BBANK94P
+010600        SET BANK-AID-ENTER TO TRUE                                BBANK94P
+010700        GO TO COMMON-RETURN                                       BBANK94P
+010800     END-IF.                                                      BBANK94P
+010900                                                                  BBANK94P
+011000***************************************************************** BBANK94P
+011100* Check the AID to see if its valid at this point               * BBANK94P
+011200***************************************************************** BBANK94P
+011300     SET PFK-INVALID TO TRUE.                                     BBANK94P
+011400     IF BANK-AID-ENTER OR                                         BBANK94P
+011500        BANK-AID-PFK03 OR                                         BBANK94P
+011600        BANK-AID-PFK04                                            BBANK94P
+011700        SET PFK-VALID TO TRUE                                     BBANK94P
+011800     END-IF.                                                      BBANK94P
+011900     IF PFK-INVALID                                               BBANK94P
+012000        SET BANK-AID-ENTER TO TRUE                                BBANK94P
+012100     END-IF.                                                      BBANK94P
+012200                                                                  BBANK94P
+012300***************************************************************** BBANK94P
+012400* Check the AID to see if we have to quit                       * BBANK94P
+012500***************************************************************** BBANK94P
+012600     IF BANK-AID-PFK03                                            BBANK94P
+012700        MOVE 'BBANK94P' TO BANK-LAST-PROG                         BBANK94P
+012800        MOVE 'BBANK99P' TO BANK-NEXT-PROG                         BBANK94P
+012900        MOVE 'MBANK99' TO BANK-NEXT-MAPSET                        BBANK94P
+013000        MOVE 'BANK99A' TO BANK-NEXT-MAP                           BBANK94P
+013100        GO TO COMMON-RETURN                                       BBANK94P
+013200     END-IF.                                                      BBANK94P
+013300                                                                  BBANK94P
+013400***************************************************************** BBANK94P
+013500* Check the AID to see if we have to return to the home screen  * BBANK94P
+013600***************************************************************** BBANK94P
+013700     IF BANK-AID-PFK04                                            BBANK94P
+013800        MOVE 'BBANK94P' TO BANK-LAST-PROG                         BBANK94P
+013900        MOVE 'BBANK30P' TO BANK-NEXT-PROG                         BBANK94P
+014000        MOVE 'MBANK30' TO BANK-NEXT-MAPSET                        BBANK94P
+014100        MOVE 'BANK30A' TO BANK-NEXT-MAP                           BBANK94P
+014200        SET BANK-AID-ENTER TO TRUE                                BBANK94P
+014300        GO TO COMMON-RETURN                                       BBANK94P
+014400     END-IF.                                                      BBANK94P
+014500                                                                  BBANK94P
+014600* Check if we have set the screen up before or is this 1st time   BBANK94P
+014700     IF BANK-LAST-MAPSET IS NOT EQUAL TO 'MBANK94'                BBANK94P
+014800        MOVE WS-RETURN-MSG TO BANK-ERROR-MSG                      BBANK94P
+014900        MOVE 'BBANK94P' TO BANK-LAST-PROG                         BBANK94P
+015000        MOVE 'BBANK94P' TO BANK-NEXT-PROG                         BBANK94P
+015100        MOVE 'MBANK94' TO BANK-LAST-MAPSET                        BBANK94P
+015200        MOVE 'BANK94A' TO BANK-LAST-MAP                           BBANK94P
+015300        MOVE 'MBANK94' TO BANK-NEXT-MAPSET                        BBANK94P
+015400        MOVE 'BANK94A' TO BANK-NEXT-MAP                           BBANK94P
+015500        PERFORM POPULATE-SCREEN-DATA THRU                         BBANK94P
+015600                POPULATE-SCREEN-DATA-EXIT                         BBANK94P
+015700        MOVE SPACES TO BANK-SCR94-ERRMSG                          BBANK94P
+015800        GO TO COMMON-RETURN                                       BBANK94P
+015900     END-IF.                                                      BBANK94P
+016000                                                                  BBANK94P
+016100* A search request has been keyed - validate it and drive it      BBANK94P
+016200     PERFORM VALIDATE-DATA THRU                                   BBANK94P
+016300             VALIDATE-DATA-EXIT.                                  BBANK94P
+016400                                                                  BBANK94P
+016500     IF INPUT-ERROR                                               BBANK94P
+016600        MOVE WS-ERROR-MSG TO BANK-SCR94-ERRMSG                    BBANK94P
+016700     ELSE                                                         BBANK94P
+016800        PERFORM PROCESS-SEARCH-HELP THRU                          BBANK94P
+016900                PROCESS-SEARCH-HELP-EXIT                          BBANK94P
+017000        MOVE WS-ERROR-MSG TO BANK-SCR94-ERRMSG                    BBANK94P
+017100     END-IF.                                                      BBANK94P
+017200                                                                  BBANK94P
+017300     MOVE 'BBANK94P' TO BANK-LAST-PROG.                           BBANK94P
+017400     MOVE 'BBANK94P' TO BANK-NEXT-PROG.                           BBANK94P
+017500     MOVE 'MBANK94' TO BANK-LAST-MAPSET.                          BBANK94P
+017600     MOVE 'BANK94A' TO BANK-LAST-MAP.                             BBANK94P
+017700     MOVE 'MBANK94' TO BANK-NEXT-MAPSET.                          BBANK94P
+017800     MOVE 'BANK94A' TO BANK-NEXT-MAP.                             BBANK94P
+017900     GO TO COMMON-RETURN.                                         BBANK94P
+018000                                                                  BBANK94P
+018100***************************************************************** BBANK94P
+018200* If we get this far then we have an error in our logic as we   * BBANK94P
+018300* don't know where to go next.                                  * BBANK94P
+018400***************************************************************** BBANK94P
+018500     IF NOT BANK-ENV-CICS                                         BBANK94P
+018600        MOVE WS-PROGRAM-ID TO ABEND-CULPRIT                       BBANK94P
+018700        MOVE '0001' TO ABEND-CODE                                 BBANK94P
+018800        MOVE SPACES TO ABEND-REASON                               BBANK94P
+018900        COPY CABENDPO.                                            BBANK94P
+019000     END-IF.                                                      BBANK94P
+019100     GOBACK.                                                      BBANK94P
+019200                                                                  BBANK94P
+019300 COMMON-RETURN.                                                   BBANK94P
+019400     IF BANK-ERROR-MSG NOT EQUAL TO SPACES                        BBANK94P
+019500        MOVE SPACES TO CD16-DATA                                  BBANK94P
+019600        MOVE BANK-USERID TO CD16I-PERSON-PID                      BBANK94P
+019700        MOVE WS-PROGRAM-ID TO CD16I-PROGRAM                       BBANK94P
+019800        MOVE BANK-ERROR-MSG TO CD16I-MESSAGE                      BBANK94P
+019900     COPY CBANKX16.                                               BBANK94P
+020000     END-IF.                                                      BBANK94P
+020100     MOVE WS-BANK-DATA TO DFHCOMMAREA (1:LENGTH OF WS-BANK-DATA). BBANK94P
+020200 COPY CRETURN.                                                    BBANK94P
+020300                                                                  BBANK94P
+020400***************************************************************** BBANK94P
+020500* Validate that a keyword was entered to search for             * BBANK94P
+020600***************************************************************** BBANK94P
+020700 VALIDATE-DATA.                                                   BBANK94P
+020800     SET INPUT-OK TO TRUE.                                        BBANK94P
+020900     IF BANK-SCR94-KEYWORD IS EQUAL TO LOW-VALUES OR              BBANK94P
+021000                                     EQUAL TO SPACES              BBANK94P
+021100        MOVE 'Enter a keyword to search the help text for'        BBANK94P
+021200          TO WS-ERROR-MSG                                         BBANK94P
+021300        GO TO VALIDATE-DATA-ERROR                                 BBANK94P
+021400     END-IF.                                                      BBANK94P
+021500     GO TO VALIDATE-DATA-EXIT.                                    BBANK94P
+021600                                                                  BBANK94P
+021700 VALIDATE-DATA-ERROR.                                             BBANK94P
+021800     SET INPUT-ERROR TO TRUE.                                     BBANK94P
+021900 VALIDATE-DATA-EXIT.                                              BBANK94P
+022000     EXIT.                                                        BBANK94P
+022100                                                                  BBANK94P
+022200***************************************************************** BBANK94P
+022300* Drive DHELP03P to search the help file for the keyword and    * BBANK94P
+022400* bring back up to 5 matching lines                             * BBANK94P
+022500***************************************************************** BBANK94P
+022600 PROCESS-SEARCH-HELP.                                             BBANK94P
+022700     MOVE SPACES TO HELP03-DATA.                                  BBANK94P
+022800     MOVE BANK-SCR94-KEYWORD TO HELP03I-KEYWORD.                  BBANK94P
+022900 COPY CHELPX03.                                                   BBANK94P
+023000                                                                  BBANK94P
+023100     MOVE SPACES TO BANK-SCR94-HITS.                              BBANK94P
+023200     MOVE HELP03O-COUNT TO BANK-SCR94-COUNT.                      BBANK94P
+023300     PERFORM VARYING WS-SUB1 FROM 1 BY 1                          BBANK94P
+023400             UNTIL WS-SUB1 IS GREATER THAN HELP03O-COUNT          BBANK94P
+023500        MOVE HELP03O-HIT-SCRN (WS-SUB1) TO                        BBANK94P
+023600             BANK-SCR94-HIT-SCRN (WS-SUB1)                        BBANK94P
+023700        MOVE HELP03O-HIT-TEXT (WS-SUB1) TO                        BBANK94P
+023800             BANK-SCR94-HIT-TEXT (WS-SUB1)                        BBANK94P
+023900     END-PERFORM.                                                 BBANK94P
+024000     MOVE HELP03O-MSG TO WS-ERROR-MSG.                            BBANK94P
+024100 PROCESS-SEARCH-HELP-EXIT.                                        BBANK94P
+024200     EXIT.                                                        BBANK94P
+024300                                                                  BBANK94P
+024400***************************************************************** BBANK94P
+024500* Clear the input and hit fields ready for the next search      * BBANK94P
+024600***************************************************************** BBANK94P
+024700 POPULATE-SCREEN-DATA.                                            BBANK94P
+024800     MOVE LOW-VALUES TO BANK-SCR94-KEYWORD.                       BBANK94P
+024900     MOVE SPACES TO BANK-SCR94-COUNT.                             BBANK94P
+025000     MOVE SPACES TO BANK-SCR94-HITS.                              BBANK94P
+025100 POPULATE-SCREEN-DATA-EXIT.                                       BBANK94P
+025200     EXIT.                                                        BBANK94P
+025300                                                                  BBANK94P
+025400                                                                  BBANK94P
+025500***************************************************************** BBANK94P
+025600* Check for an idle session timeout                           *   BBANK94P
+025700***************************************************************** BBANK94P
+025800 COPY CIDLECHK.                                                   BBANK94P
