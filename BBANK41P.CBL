@@ -0,0 +1,359 @@
+000100***************************************************************** BBANK41P
+000200*                                                               * BBANK41P
+000300*   Copyright (C) 1998-2002 Micro Focus. All Rights Reserved. *   BBANK41P
+000400*   This demonstration program is provided for use by users   *   BBANK41P
+000500*   of Micro Focus products and may be used, modified and     *   BBANK41P
+000600*   distributed as part of your application provided that     *   BBANK41P
+000700*   you properly acknowledge the copyright of Micro Focus     *   BBANK41P
+000800*   in this material.                                         *   BBANK41P
+000900*                                                               * BBANK41P
+001000***************************************************************** BBANK41P
+001100                                                                  BBANK41P
+001200***************************************************************** BBANK41P
+001300* Program:     BBANK41P.CBL                                   *   BBANK41P
+001400* Layer:       Business logic                                 *   BBANK41P
+001500* Function:    Populate contact-change history list for user  *   BBANK41P
+001600***************************************************************** BBANK41P
+001700                                                                  BBANK41P
+001800 IDENTIFICATION DIVISION.                                         BBANK41P
+001900 PROGRAM-ID.                                                      BBANK41P
+002000     BBANK41P.                                                    BBANK41P
+002100 DATE-WRITTEN.                                                    BBANK41P
+002200     August 2026.                                                 BBANK41P
+002300 DATE-COMPILED.                                                   BBANK41P
+002400     Today.                                                       BBANK41P
+002500                                                                  BBANK41P
+002600 ENVIRONMENT DIVISION.                                            BBANK41P
+002700                                                                  BBANK41P
+002800 DATA DIVISION.                                                   BBANK41P
+002900 WORKING-STORAGE SECTION.                                         BBANK41P
+003000 01  WS-MISC-STORAGE.                                             BBANK41P
+003100   05  WS-PROGRAM-ID                         PIC X(8)             BBANK41P
+003200       VALUE 'BBANK41P'.                                          BBANK41P
+003300   05  WS-INPUT-FLAG                         PIC X(1).            BBANK41P
+003400     88  INPUT-OK                            VALUE '0'.           BBANK41P
+003500     88  INPUT-ERROR                         VALUE '1'.           BBANK41P
+003600   05  WS-RETURN-FLAG                        PIC X(1).            BBANK41P
+003700     88  WS-RETURN-FLAG-OFF                  VALUE LOW-VALUES.    BBANK41P
+003800     88  WS-RETURN-FLAG-ON                   VALUE '1'.           BBANK41P
+003900   05  WS-RETURN-MSG                         PIC X(75).           BBANK41P
+004000     88  WS-RETURN-MSG-OFF                   VALUE SPACES.        BBANK41P
+004100   05  WS-PFK-FLAG                           PIC X(1).            BBANK41P
+004200     88  PFK-VALID                           VALUE '0'.           BBANK41P
+004300     88  PFK-INVALID                         VALUE '1'.           BBANK41P
+004301   05  WS-IDLE-FLAG                        PIC X(1).              BBANK41P
+004302     88  SESSION-NOT-TIMED-OUT             VALUE '0'.             BBANK41P
+004303     88  WS-SESSION-TIMED-OUT              VALUE '1'.             BBANK41P
+004400   05  WS-ERROR-MSG                          PIC X(75).           BBANK41P
+004500   05  WS-DYNAMIC-PGM                        PIC X(8)             BBANK41P
+004600       VALUE 'UNKNOWN'.                                           BBANK41P
+004700   05  WS-SUB1                               PIC S9(4) COMP.      BBANK41P
+004800   05  WS-SUB-LIMIT                          PIC S9(4) COMP.      BBANK41P
+004900   05  WS-TEMP-TIME-IP                       PIC X(8).            BBANK41P
+005000   05  WS-TEMP-TIME-OP                       PIC X(8).            BBANK41P
+005100                                                                  BBANK41P
+005200 01  WS-TIME-DATE-WORK-AREA.                                      BBANK41P
+005300 COPY CDATED.                                                     BBANK41P
+005400                                                                  BBANK41P
+005500 01  WS-BANK-DATA.                                                BBANK41P
+005600 COPY CBANKDAT.                                                   BBANK41P
+005602 COPY CTIMERD.                                                    BBANK41P
+005700 01  WS-EXCEPTION-DATA.                                           BBANK41P
+005800 COPY CBANKD16.                                                   BBANK41P
+005900                                                                  BBANK41P
+006000 01  WS-HELP-DATA.                                                BBANK41P
+006100 COPY CHELPD01.                                                   BBANK41P
+006200                                                                  BBANK41P
+006300 01  WS-CHG-LIST.                                                 BBANK41P
+006400 COPY CBANKD57.                                                   BBANK41P
+006500                                                                  BBANK41P
+006600 COPY CABENDD.                                                    BBANK41P
+006700                                                                  BBANK41P
+006800 LINKAGE SECTION.                                                 BBANK41P
+006900 01  DFHCOMMAREA.                                                 BBANK41P
+007000   05  LK-COMMAREA                           PIC X(6407).         BBANK41P
+007100                                                                  BBANK41P
+007200 COPY CENTRY.                                                     BBANK41P
+007300***************************************************************** BBANK41P
+007400* Make ourselves re-entrant                                   *   BBANK41P
+007500***************************************************************** BBANK41P
+007600     MOVE SPACES TO WS-ERROR-MSG.                                 BBANK41P
+007700                                                                  BBANK41P
+007800***************************************************************** BBANK41P
+007900* Move the passed area to our area                            *   BBANK41P
+008000***************************************************************** BBANK41P
+008100     MOVE DFHCOMMAREA (1:LENGTH OF WS-BANK-DATA) TO WS-BANK-DATA. BBANK41P
+008200                                                                  BBANK41P
+008300***************************************************************** BBANK41P
+008400* Ensure error message is cleared                             *   BBANK41P
+008500***************************************************************** BBANK41P
+008600     MOVE SPACES TO BANK-ERROR-MSG.                               BBANK41P
+008700                                                                  BBANK41P
+008800***************************************************************** BBANK41P
+008900* This is the main process                                    *   BBANK41P
+009000***************************************************************** BBANK41P
+009100                                                                  BBANK41P
+009200***************************************************************** BBANK41P
+009300* Save the passed return flag and then turn it off            *   BBANK41P
+009400***************************************************************** BBANK41P
+009500     MOVE BANK-RETURN-FLAG TO WS-RETURN-FLAG.                     BBANK41P
+009600     SET BANK-RETURN-FLAG-OFF TO TRUE.                            BBANK41P
+009601                                                                  BBANK41P
+009602***************************************************************** BBANK41P
+009603* Force a logoff if the session has been idle too long      *     BBANK41P
+009604***************************************************************** BBANK41P
+009605     SET SESSION-NOT-TIMED-OUT TO TRUE.                           BBANK41P
+009606     PERFORM CHECK-IDLE-TIMEOUT THRU                              BBANK41P
+009607             CHECK-IDLE-TIMEOUT-EXIT.                             BBANK41P
+009608     IF WS-SESSION-TIMED-OUT                                      BBANK41P
+009609        MOVE 'BBANK41P' TO BANK-LAST-PROG                         BBANK41P
+009610        MOVE 'BBANK99P' TO BANK-NEXT-PROG                         BBANK41P
+009611        MOVE 'MBANK99' TO BANK-NEXT-MAPSET                        BBANK41P
+009612        MOVE 'BANK99A' TO BANK-NEXT-MAP                           BBANK41P
+009613        MOVE 'Session timed out due to inactivity' TO             BBANK41P
+009614             BANK-ERROR-MSG                                       BBANK41P
+009615        SET BANK-AID-ENTER TO TRUE                                BBANK41P
+009616        GO TO COMMON-RETURN                                       BBANK41P
+009617     END-IF.                                                      BBANK41P
+009700                                                                  BBANK41P
+009800***************************************************************** BBANK41P
+009900* Check the AID to see if its valid at this point             *   BBANK41P
+010000***************************************************************** BBANK41P
+010100     SET PFK-INVALID TO TRUE.                                     BBANK41P
+010200     IF BANK-AID-ENTER OR                                         BBANK41P
+010300        BANK-AID-PFK03 OR                                         BBANK41P
+010400        BANK-AID-PFK04 OR                                         BBANK41P
+010500        BANK-AID-PFK07 OR                                         BBANK41P
+010600        BANK-AID-PFK08                                            BBANK41P
+010700        SET PFK-VALID TO TRUE                                     BBANK41P
+010800     END-IF.                                                      BBANK41P
+010900     IF PFK-INVALID                                               BBANK41P
+011000        SET BANK-AID-ENTER TO TRUE                                BBANK41P
+011100     END-IF.                                                      BBANK41P
+011200                                                                  BBANK41P
+011300***************************************************************** BBANK41P
+011400* Check the AID to see if we have to quit                     *   BBANK41P
+011500***************************************************************** BBANK41P
+011600     IF BANK-AID-PFK03                                            BBANK41P
+011700        MOVE 'BBANK41P' TO BANK-LAST-PROG                         BBANK41P
+011800        MOVE 'BBANK99P' TO BANK-NEXT-PROG                         BBANK41P
+011900        MOVE 'MBANK99' TO BANK-NEXT-MAPSET                        BBANK41P
+012000        MOVE 'BANK99A' TO BANK-NEXT-MAP                           BBANK41P
+012100        GO TO COMMON-RETURN                                       BBANK41P
+012200     END-IF.                                                      BBANK41P
+012300                                                                  BBANK41P
+012400***************************************************************** BBANK41P
+012500* Check the AID to see if we have to return to previous       *   BBANK41P
+012600* screen                                                      *   BBANK41P
+012700***************************************************************** BBANK41P
+012800     IF BANK-AID-PFK04                                            BBANK41P
+012900        MOVE 'BBANK41P' TO BANK-LAST-PROG                         BBANK41P
+013000        MOVE 'BBANK30P' TO BANK-NEXT-PROG                         BBANK41P
+013100        MOVE 'MBANK30' TO BANK-NEXT-MAPSET                        BBANK41P
+013200        MOVE 'BANK30A' TO BANK-NEXT-MAP                           BBANK41P
+013300        SET BANK-AID-ENTER TO TRUE                                BBANK41P
+013400        GO TO COMMON-RETURN                                       BBANK41P
+013500     END-IF.                                                      BBANK41P
+013600                                                                  BBANK41P
+013700* Check if we have set the screen up before or is this 1st tm     BBANK41P
+013800     IF BANK-LAST-MAPSET IS NOT EQUAL TO 'MBANK41'                BBANK41P
+013900        MOVE 'BBANK41P' TO BANK-LAST-PROG                         BBANK41P
+014000        MOVE 'BBANK41P' TO BANK-NEXT-PROG                         BBANK41P
+014100        MOVE 'MBANK41' TO BANK-LAST-MAPSET                        BBANK41P
+014200        MOVE 'BANK41A' TO BANK-LAST-MAP                           BBANK41P
+014300        MOVE 'MBANK41' TO BANK-NEXT-MAPSET                        BBANK41P
+014400        MOVE 'BANK41A' TO BANK-NEXT-MAP                           BBANK41P
+014500        SET BANK-PAGING-OFF TO TRUE                               BBANK41P
+014600        PERFORM POPULATE-SCREEN-DATA THRU                         BBANK41P
+014700                POPULATE-SCREEN-DATA-EXIT                         BBANK41P
+014800        GO TO COMMON-RETURN                                       BBANK41P
+014900     END-IF.                                                      BBANK41P
+015000                                                                  BBANK41P
+015100***************************************************************** BBANK41P
+015200* Check to see if we have a paging request                    *   BBANK41P
+015300***************************************************************** BBANK41P
+015400     IF BANK-AID-PFK07 OR                                         BBANK41P
+015500        BANK-AID-PFK08                                            BBANK41P
+015600        MOVE 'BBANK41P' TO BANK-LAST-PROG                         BBANK41P
+015700        MOVE 'BBANK41P' TO BANK-NEXT-PROG                         BBANK41P
+015800        MOVE 'MBANK41' TO BANK-LAST-MAPSET                        BBANK41P
+015900        MOVE 'BANK41A' TO BANK-LAST-MAP                           BBANK41P
+016000        MOVE 'MBANK41' TO BANK-NEXT-MAPSET                        BBANK41P
+016100        MOVE 'BANK41A' TO BANK-NEXT-MAP                           BBANK41P
+016200        IF BANK-AID-PFK07 AND                                     BBANK41P
+016300           (BANK-PAGING-OFF OR                                    BBANK41P
+016400            BANK-PAGING-FIRST)                                    BBANK41P
+016500           MOVE 'Already at first page. Cannot page back.'        BBANK41P
+016600             TO BANK-ERROR-MSG                                    BBANK41P
+016700           GO TO COMMON-RETURN                                    BBANK41P
+016800        END-IF                                                    BBANK41P
+016900        IF BANK-AID-PFK08 AND                                     BBANK41P
+017000           (BANK-PAGING-OFF OR                                    BBANK41P
+017100            BANK-PAGING-LAST)                                     BBANK41P
+017200           MOVE 'Already at last page. Cannot page forward.'      BBANK41P
+017300             TO BANK-ERROR-MSG                                    BBANK41P
+017400           GO TO COMMON-RETURN                                    BBANK41P
+017500        END-IF                                                    BBANK41P
+017600        PERFORM POPULATE-SCREEN-DATA THRU                         BBANK41P
+017700                POPULATE-SCREEN-DATA-EXIT                         BBANK41P
+017800        GO TO COMMON-RETURN                                       BBANK41P
+017900     END-IF.                                                      BBANK41P
+018000                                                                  BBANK41P
+018100* Check if we have set the screen up before or is this 1st tm     BBANK41P
+018200     IF BANK-LAST-MAPSET IS EQUAL TO 'MBANK41'                    BBANK41P
+018300        MOVE 'BBANK41P' TO BANK-LAST-PROG                         BBANK41P
+018400        MOVE 'BBANK41P' TO BANK-NEXT-PROG                         BBANK41P
+018500        MOVE 'MBANK41' TO BANK-LAST-MAPSET                        BBANK41P
+018600        MOVE 'BANK41A' TO BANK-LAST-MAP                           BBANK41P
+018700        MOVE 'MBANK41' TO BANK-NEXT-MAPSET                        BBANK41P
+018800        MOVE 'BANK41A' TO BANK-NEXT-MAP                           BBANK41P
+018900        PERFORM POPULATE-SCREEN-DATA THRU                         BBANK41P
+019000                POPULATE-SCREEN-DATA-EXIT                         BBANK41P
+019100        GO TO COMMON-RETURN                                       BBANK41P
+019200     END-IF.                                                      BBANK41P
+019300                                                                  BBANK41P
+019400***************************************************************** BBANK41P
+019500* If we get this far then we have an error in our logic as    *   BBANK41P
+019600* we don't know where to go next.                             *   BBANK41P
+019700***************************************************************** BBANK41P
+019800     IF NOT BANK-ENV-CICS                                         BBANK41P
+019900        MOVE WS-PROGRAM-ID TO ABEND-CULPRIT                       BBANK41P
+020000        MOVE '0001' TO ABEND-CODE                                 BBANK41P
+020100        MOVE SPACES TO ABEND-REASON                               BBANK41P
+020200        COPY CABENDPO.                                            BBANK41P
+020300     END-IF.                                                      BBANK41P
+020400     GOBACK.                                                      BBANK41P
+020500                                                                  BBANK41P
+020600 COMMON-RETURN.                                                   BBANK41P
+020700     IF BANK-ERROR-MSG NOT EQUAL TO SPACES                        BBANK41P
+020800        MOVE SPACES TO CD16-DATA                                  BBANK41P
+020900        MOVE BANK-USERID TO CD16I-PERSON-PID                      BBANK41P
+021000        MOVE WS-PROGRAM-ID TO CD16I-PROGRAM                       BBANK41P
+021100        MOVE BANK-ERROR-MSG TO CD16I-MESSAGE                      BBANK41P
+021200     COPY CBANKX16.                                               BBANK41P
+021300     END-IF.                                                      BBANK41P
+021400     MOVE WS-BANK-DATA TO DFHCOMMAREA (1:LENGTH OF WS-BANK-DATA). BBANK41P
+021500 COPY CRETURN.                                                    BBANK41P
+021600                                                                  BBANK41P
+021700 POPULATE-SCREEN-DATA.                                            BBANK41P
+021800     MOVE SPACES TO CD57-DATA.                                    BBANK41P
+021900     MOVE BANK-USERID TO CD57I-PID.                               BBANK41P
+022000* Set criteria for search to populate screen                      BBANK41P
+022100     IF BANK-PAGING-OFF                                           BBANK41P
+022200        MOVE LOW-VALUES TO CD57I-START-ID                         BBANK41P
+022300        MOVE '0001-01-01-00.00.00.000000' TO CD57I-START-ID       BBANK41P
+022400        SET CD57-START-EQUAL TO TRUE                              BBANK41P
+022500     ELSE                                                         BBANK41P
+022600        IF WS-RETURN-FLAG-ON                                      BBANK41P
+022700           MOVE BANK-PAGING-FIRST-ENTRY TO CD57I-START-ID         BBANK41P
+022800           SET CD57-START-EQUAL TO TRUE                           BBANK41P
+022900        END-IF                                                    BBANK41P
+023000        IF WS-RETURN-FLAG-OFF                                     BBANK41P
+023100           IF BANK-AID-PFK07                                      BBANK41P
+023200              MOVE BANK-PAGING-FIRST-ENTRY TO CD57I-START-ID      BBANK41P
+023300              SET CD57-START-LOW TO TRUE                          BBANK41P
+023400           ELSE                                                   BBANK41P
+023500              IF BANK-AID-PFK08                                   BBANK41P
+023600                 MOVE BANK-PAGING-LAST-ENTRY TO CD57I-START-ID    BBANK41P
+023700                 SET CD57-START-HIGH TO TRUE                      BBANK41P
+023800              ELSE                                                BBANK41P
+023900                 MOVE BANK-PAGING-FIRST-ENTRY TO CD57I-START-ID   BBANK41P
+024000                 SET CD57-START-EQUAL TO TRUE                     BBANK41P
+024100               END-IF                                             BBANK41P
+024200           END-IF                                                 BBANK41P
+024300        END-IF                                                    BBANK41P
+024400     END-IF.                                                      BBANK41P
+024500* Now go get the data                                             BBANK41P
+024600 COPY CBANKX57.                                                   BBANK41P
+024700     IF WS-RETURN-FLAG-OFF                                        BBANK41P
+024800        IF BANK-PAGING-OFF AND                                    BBANK41P
+024900           CD57-IS-MORE-DATA                                      BBANK41P
+025000           SET BANK-PAGING-FIRST TO TRUE                          BBANK41P
+025100        ELSE                                                      BBANK41P
+025200           IF NOT BANK-AID-ENTER                                  BBANK41P
+025300              IF BANK-PAGING-FIRST                                BBANK41P
+025400                 IF CD57-IS-MORE-DATA                             BBANK41P
+025500                    SET BANK-PAGING-MIDDLE TO TRUE                BBANK41P
+025600                 END-IF                                           BBANK41P
+025700                 IF CD57-NO-MORE-DATA                             BBANK41P
+025800                    SET BANK-PAGING-LAST TO TRUE                  BBANK41P
+025900                 END-IF                                           BBANK41P
+026000              ELSE                                                BBANK41P
+026100                 IF BANK-PAGING-MIDDLE                            BBANK41P
+026200                    IF BANK-AID-PFK08 AND                         BBANK41P
+026300                       CD57-NO-MORE-DATA                          BBANK41P
+026400                       SET BANK-PAGING-LAST TO TRUE               BBANK41P
+026500                    END-IF                                        BBANK41P
+026600                    IF BANK-AID-PFK07 AND                         BBANK41P
+026700                       CD57-NO-MORE-DATA                          BBANK41P
+026800                       SET BANK-PAGING-FIRST TO TRUE              BBANK41P
+026900                    END-IF                                        BBANK41P
+027000                 ELSE                                             BBANK41P
+027100                    IF BANK-PAGING-LAST                           BBANK41P
+027200                       IF CD57-IS-MORE-DATA                       BBANK41P
+027300                          SET BANK-PAGING-MIDDLE TO TRUE          BBANK41P
+027400                       END-IF                                     BBANK41P
+027500                    IF CD57-NO-MORE-DATA                          BBANK41P
+027600                       SET BANK-PAGING-FIRST TO TRUE              BBANK41P
+027700                    END-IF                                        BBANK41P
+027800                 END-IF                                           BBANK41P
+027900              END-IF                                              BBANK41P
+028000           END-IF                                                 BBANK41P
+028100        END-IF                                                    BBANK41P
+028200     END-IF.                                                      BBANK41P
+028300     MOVE LOW-VALUES TO BANK-SCREEN41-DATA.                       BBANK41P
+028400     MOVE BANK-USERID TO BANK-SCR41-PID.                          BBANK41P
+028500     MOVE CD57O-ID (1) TO BANK-PAGING-FIRST-ENTRY.                BBANK41P
+028600     MOVE CD57O-ID (1) TO BANK-PAGING-LAST-ENTRY.                 BBANK41P
+028700     MOVE 0 TO WS-SUB1.                                           BBANK41P
+028800     PERFORM POPULATE-ENTRY THRU                                  BBANK41P
+028900             POPULATE-ENTRY-EXIT 9 TIMES.                         BBANK41P
+029000     GO TO POPULATE-SCREEN-DATA-EXIT.                             BBANK41P
+029100 POPULATE-ENTRY.                                                  BBANK41P
+029200     ADD 1 TO WS-SUB1.                                            BBANK41P
+029300     IF CD57O-DATE (WS-SUB1) IS EQUAL TO SPACES                   BBANK41P
+029400        MOVE CD57O-DATE (WS-SUB1) TO                              BBANK41P
+029500             BANK-SCR41-DATE (WS-SUB1)                            BBANK41P
+029600     ELSE                                                         BBANK41P
+029700        MOVE CD57O-DATE (WS-SUB1) TO DDI-DATA                     BBANK41P
+029800        SET DDI-ISO TO TRUE                                       BBANK41P
+029900        SET DDO-DD-MMM-YYYY TO TRUE                               BBANK41P
+030000        PERFORM CALL-DATECONV THRU                                BBANK41P
+030100               CALL-DATECONV-EXIT                                 BBANK41P
+030200        MOVE DDO-DATA TO BANK-SCR41-DATE (WS-SUB1)                BBANK41P
+030300     END-IF.                                                      BBANK41P
+030400     IF CD57O-TIME (WS-SUB1) IS EQUAL TO SPACES                   BBANK41P
+030500        MOVE CD57O-TIME (WS-SUB1) TO                              BBANK41P
+030600             BANK-SCR41-TIME (WS-SUB1)                            BBANK41P
+030700     ELSE                                                         BBANK41P
+030800        MOVE CD57O-TIME (WS-SUB1) TO WS-TEMP-TIME-IP              BBANK41P
+030900        MOVE WS-TEMP-TIME-IP (1:2) TO WS-TEMP-TIME-OP (1:2)       BBANK41P
+031000        MOVE ':' TO WS-TEMP-TIME-OP (3:1)                         BBANK41P
+031100        MOVE WS-TEMP-TIME-IP (4:2) TO WS-TEMP-TIME-OP (4:2)       BBANK41P
+031200        MOVE ':' TO WS-TEMP-TIME-OP (6:1)                         BBANK41P
+031300        MOVE WS-TEMP-TIME-IP (7:2) TO WS-TEMP-TIME-OP (7:2)       BBANK41P
+031400        MOVE WS-TEMP-TIME-OP TO BANK-SCR41-TIME (WS-SUB1)         BBANK41P
+031500     END-IF.                                                      BBANK41P
+031600     MOVE CD57O-DESC (WS-SUB1) TO BANK-SCR41-DESC (WS-SUB1).      BBANK41P
+031700     MOVE CD57O-ID (WS-SUB1) TO BANK-PAGING-LAST-ENTRY.           BBANK41P
+031800 POPULATE-ENTRY-EXIT.                                             BBANK41P
+031900     EXIT.                                                        BBANK41P
+032000                                                                  BBANK41P
+032100 POPULATE-SCREEN-DATA-EXIT.                                       BBANK41P
+032200     EXIT.                                                        BBANK41P
+032300                                                                  BBANK41P
+032400***************************************************************** BBANK41P
+032500* Call common routine to perform date conversions             *   BBANK41P
+032600***************************************************************** BBANK41P
+032700 CALL-DATECONV.                                                   BBANK41P
+032800     MOVE BANK-ENV TO DD-ENV.                                     BBANK41P
+032900     MOVE 'UDATECNV' TO WS-DYNAMIC-PGM.                           BBANK41P
+033000     CALL WS-DYNAMIC-PGM USING WS-TIME-DATE-WORK-AREA.            BBANK41P
+033100 CALL-DATECONV-EXIT.                                              BBANK41P
+033200     EXIT.                                                        BBANK41P
+033300                                                                  BBANK41P
+033400                                                                  BBANK41P
+033500***************************************************************** BBANK41P
+033600* Check for an idle session timeout                           *   BBANK41P
+033700***************************************************************** BBANK41P
+033800 COPY CIDLECHK.                                                   BBANK41P
