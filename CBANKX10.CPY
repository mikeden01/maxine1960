@@ -0,0 +1,21 @@
+000100***************************************************************** CBANKX10
+000200*                                                               * CBANKX10
+000300*  Copyright(C) 1998-2002 Micro Focus. All Rights Reserved.     * CBANKX10
+000400*                                                               * CBANKX10
+000500***************************************************************** CBANKX10
+000600                                                                  CBANKX10
+000700***************************************************************** CBANKX10
+000800* CBANKX10.CPY (CICS Version)                                   * CBANKX10
+000900*---------------------------------------------------------------* CBANKX10
+001000* This copybook is used to provide an common means of calling   * CBANKX10
+001100* data access module DBANK10P so that the that module using     * CBANKX10
+001200* this copy book is insensitive to it environment.              * CBANKX10
+001300* There are different versions for CICS, IMS and INET.          * CBANKX10
+001400***************************************************************** CBANKX10
+001500* by default use CICS commands to call the module                 CBANKX10
+001600     EXEC CICS LINK PROGRAM('DBANK10P')                           CBANKX10
+001700                    COMMAREA(CD10-DATA)                           CBANKX10
+001800                    LENGTH(LENGTH OF CD10-DATA)                   CBANKX10
+001900     END-EXEC                                                     CBANKX10
+002000*    CALL 'DBANK10P' USING CD10-DATA                              CBANKX10
+002100                                                                  CBANKX10
