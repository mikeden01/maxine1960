@@ -0,0 +1,279 @@
+000100***************************************************************** DBANK57P
+000200*                                                               * DBANK57P
+000300*   Copyright (C) 1998-2002 Micro Focus. All Rights Reserved. *   DBANK57P
+000400*   This demonstration program is provided for use by users   *   DBANK57P
+000500*   of Micro Focus products and may be used, modified and     *   DBANK57P
+000600*   distributed as part of your application provided that     *   DBANK57P
+000700*   you properly acknowledge the copyright of Micro Focus     *   DBANK57P
+000800*   in this material.                                         *   DBANK57P
+000900*                                                               * DBANK57P
+001000***************************************************************** DBANK57P
+001100                                                                  DBANK57P
+001200***************************************************************** DBANK57P
+001300* Program:     DBANK57P.CBL                                   *   DBANK57P
+001400* Function:    Obtain list of contact-detail change history   *   DBANK57P
+001500*              for a person (PID) - SQL version               *   DBANK57P
+001600***************************************************************** DBANK57P
+001700                                                                  DBANK57P
+001800 IDENTIFICATION DIVISION.                                         DBANK57P
+001900 PROGRAM-ID.                                                      DBANK57P
+002000     DBANK57P.                                                    DBANK57P
+002100 DATE-WRITTEN.                                                    DBANK57P
+002200     August 2026.                                                 DBANK57P
+002300 DATE-COMPILED.                                                   DBANK57P
+002400     Today.                                                       DBANK57P
+002500                                                                  DBANK57P
+002600 ENVIRONMENT DIVISION.                                            DBANK57P
+002700                                                                  DBANK57P
+002800 DATA DIVISION.                                                   DBANK57P
+002900                                                                  DBANK57P
+003000 WORKING-STORAGE SECTION.                                         DBANK57P
+003100     EXEC SQL                                                     DBANK57P
+003200          BEGIN DECLARE SECTION                                   DBANK57P
+003300     END-EXEC.                                                    DBANK57P
+003400                                                                  DBANK57P
+003500 01  WS-MISC-STORAGE.                                             DBANK57P
+003600   05  WS-PROGRAM-ID                         PIC X(8)             DBANK57P
+003700       VALUE 'DBANK57P'.                                          DBANK57P
+003800   05  WS-COMMAREA-LENGTH                    PIC 9(5).            DBANK57P
+003900   05  WS-SUB1                               PIC S9(4) COMP.      DBANK57P
+004000   05  WS-SUB2                               PIC S9(4) COMP.      DBANK57P
+004100   05  WS-TXN-TYPE                           PIC X(1)             DBANK57P
+004200       VALUE '2'.                                                 DBANK57P
+004300   05  WS-CHANGE-DESC                        PIC X(30).           DBANK57P
+004400   05  WS-CHANGE-DESC-OLD                    PIC X(30).           DBANK57P
+004500   05  WS-CHANGE-WORD                        PIC X(8).            DBANK57P
+004600                                                                  DBANK57P
+004700 01  WS-COMMAREA.                                                 DBANK57P
+004800     COPY CBANKD57.                                               DBANK57P
+004900     EXEC SQL                                                     DBANK57P
+005000          INCLUDE CBANKSTX                                        DBANK57P
+005100     END-EXEC.                                                    DBANK57P
+005200     EXEC SQL                                                     DBANK57P
+005300          INCLUDE CBANKTXD                                        DBANK57P
+005400     END-EXEC.                                                    DBANK57P
+005500     EXEC SQL                                                     DBANK57P
+005600          INCLUDE SQLCA                                           DBANK57P
+005700     END-EXEC.                                                    DBANK57P
+005800     EXEC SQL                                                     DBANK57P
+005900          DECLARE CHG_CSR_EQUAL CURSOR FOR                        DBANK57P
+006000          SELECT TX.BTX_TIMESTAMP,                                DBANK57P
+006100                 TX.BTX_DATA_OLD,                                 DBANK57P
+006200                 TX.BTX_DATA_NEW                                  DBANK57P
+006300          FROM BNKTXN TX                                          DBANK57P
+006400          WHERE (TX.BTX_PID = :CD57I-PID) AND                     DBANK57P
+006500                (TX.BTX_TYPE = :WS-TXN-TYPE) AND                  DBANK57P
+006600                (TX.BTX_TIMESTAMP>= :CD57I-START-ID)              DBANK57P
+006700          ORDER BY TX.BTX_TIMESTAMP ASC                           DBANK57P
+006800          FOR FETCH ONLY                                          DBANK57P
+006900     END-EXEC.                                                    DBANK57P
+007000     EXEC SQL                                                     DBANK57P
+007100          DECLARE CHG_CSR_HIGH CURSOR FOR                         DBANK57P
+007200          SELECT TX.BTX_TIMESTAMP,                                DBANK57P
+007300                 TX.BTX_DATA_OLD,                                 DBANK57P
+007400                 TX.BTX_DATA_NEW                                  DBANK57P
+007500          FROM BNKTXN TX                                          DBANK57P
+007600          WHERE (TX.BTX_PID = :CD57I-PID) AND                     DBANK57P
+007700                (TX.BTX_TYPE = :WS-TXN-TYPE) AND                  DBANK57P
+007800                (TX.BTX_TIMESTAMP > :CD57I-START-ID)              DBANK57P
+007900          ORDER BY TX.BTX_TIMESTAMP ASC                           DBANK57P
+008000          FOR FETCH ONLY                                          DBANK57P
+008100     END-EXEC.                                                    DBANK57P
+008200     EXEC SQL                                                     DBANK57P
+008300          DECLARE CHG_CSR_LOW CURSOR FOR                          DBANK57P
+008400          SELECT TX.BTX_TIMESTAMP,                                DBANK57P
+008500                 TX.BTX_DATA_OLD,                                 DBANK57P
+008600                 TX.BTX_DATA_NEW                                  DBANK57P
+008700          FROM BNKTXN TX                                          DBANK57P
+008800          WHERE (TX.BTX_PID = :CD57I-PID) AND                     DBANK57P
+008900                (TX.BTX_TYPE = :WS-TXN-TYPE) AND                  DBANK57P
+009000                (TX.BTX_TIMESTAMP < :CD57I-START-ID)              DBANK57P
+009100          ORDER BY TX.BTX_TIMESTAMP DESC                          DBANK57P
+009200          FOR FETCH ONLY                                          DBANK57P
+009300     END-EXEC.                                                    DBANK57P
+009400                                                                  DBANK57P
+009500 COPY CABENDD.                                                    DBANK57P
+009600     EXEC SQL                                                     DBANK57P
+009700          END DECLARE SECTION                                     DBANK57P
+009800     END-EXEC.                                                    DBANK57P
+009900                                                                  DBANK57P
+010000 LINKAGE SECTION.                                                 DBANK57P
+010100 01  DFHCOMMAREA.                                                 DBANK57P
+010200   05  LK-COMMAREA                           PIC X(1)             DBANK57P
+010300         OCCURS 1 TO 6144 TIMES                                   DBANK57P
+010400           DEPENDING ON WS-COMMAREA-LENGTH.                       DBANK57P
+010500                                                                  DBANK57P
+010600 COPY CENTRY.                                                     DBANK57P
+010700***************************************************************** DBANK57P
+010800* Move the passed data to our area                            *   DBANK57P
+010900***************************************************************** DBANK57P
+011000     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.            DBANK57P
+011100     MOVE DFHCOMMAREA TO WS-COMMAREA.                             DBANK57P
+011200                                                                  DBANK57P
+011300***************************************************************** DBANK57P
+011400* Initialize our output area                                  *   DBANK57P
+011500***************************************************************** DBANK57P
+011600     MOVE SPACES TO CD57O-DATA.                                   DBANK57P
+011700                                                                  DBANK57P
+011800***************************************************************** DBANK57P
+011900* Start by setting flag to say there is no data               *   DBANK57P
+012000***************************************************************** DBANK57P
+012100     SET CD57-NO-DATA TO TRUE.                                    DBANK57P
+012200                                                                  DBANK57P
+012300***************************************************************** DBANK57P
+012400* Now open the cursor so we can browse the selected rows      *   DBANK57P
+012500***************************************************************** DBANK57P
+012600     EVALUATE TRUE                                                DBANK57P
+012700       WHEN CD57-START-EQUAL                                      DBANK57P
+012800         EXEC SQL                                                 DBANK57P
+012900              OPEN CHG_CSR_EQUAL                                  DBANK57P
+013000         END-EXEC                                                 DBANK57P
+013100       WHEN CD57-START-HIGH                                       DBANK57P
+013200         EXEC SQL                                                 DBANK57P
+013300              OPEN CHG_CSR_HIGH                                   DBANK57P
+013400         END-EXEC                                                 DBANK57P
+013500       WHEN CD57-START-LOW                                        DBANK57P
+013600         EXEC SQL                                                 DBANK57P
+013700              OPEN CHG_CSR_LOW                                    DBANK57P
+013800         END-EXEC                                                 DBANK57P
+013900     END-EVALUATE.                                                DBANK57P
+014000                                                                  DBANK57P
+014100***************************************************************** DBANK57P
+014200* Now browse the selected rows and move up to 9 into our area *   DBANK57P
+014300***************************************************************** DBANK57P
+014400     MOVE 0 TO WS-SUB1.                                           DBANK57P
+014500 CHANGE-FETCH-LOOP.                                               DBANK57P
+014600     ADD 1 TO WS-SUB1.                                            DBANK57P
+014700     IF WS-SUB1 IS GREATER THAN 9                                 DBANK57P
+014800        SET CD57-IS-MORE-DATA TO TRUE                             DBANK57P
+014900        GO TO CHANGE-FETCH-LOOP-EXIT.                             DBANK57P
+015000     EVALUATE TRUE                                                DBANK57P
+015100       WHEN CD57-START-EQUAL                                      DBANK57P
+015200         EXEC SQL                                                 DBANK57P
+015300              FETCH CHG_CSR_EQUAL                                 DBANK57P
+015400              INTO :DCL-BTX-TIMESTAMP,                            DBANK57P
+015500                   :TXN-DATA-OLD,                                 DBANK57P
+015600                   :TXN-DATA-NEW                                  DBANK57P
+015700         END-EXEC                                                 DBANK57P
+015800       WHEN CD57-START-HIGH                                       DBANK57P
+015900         EXEC SQL                                                 DBANK57P
+016000              FETCH CHG_CSR_HIGH                                  DBANK57P
+016100              INTO :DCL-BTX-TIMESTAMP,                            DBANK57P
+016200                   :TXN-DATA-OLD,                                 DBANK57P
+016300                   :TXN-DATA-NEW                                  DBANK57P
+016400         END-EXEC                                                 DBANK57P
+016500       WHEN CD57-START-LOW                                        DBANK57P
+016600         EXEC SQL                                                 DBANK57P
+016700              FETCH CHG_CSR_LOW                                   DBANK57P
+016800              INTO :DCL-BTX-TIMESTAMP,                            DBANK57P
+016900                   :TXN-DATA-OLD,                                 DBANK57P
+017000                   :TXN-DATA-NEW                                  DBANK57P
+017100         END-EXEC                                                 DBANK57P
+017200     END-EVALUATE.                                                DBANK57P
+017300                                                                  DBANK57P
+017400***************************************************************** DBANK57P
+017500* Did we get the record OK                                    *   DBANK57P
+017600***************************************************************** DBANK57P
+017700     IF CD57-START-LOW                                            DBANK57P
+017800        IF WS-SUB1 IS GREATER THAN 8                              DBANK57P
+017900           MOVE WS-SUB1 TO WS-SUB2                                DBANK57P
+018000        ELSE                                                      DBANK57P
+018100           SUBTRACT WS-SUB1 FROM 9 GIVING WS-SUB2                 DBANK57P
+018200        END-IF                                                    DBANK57P
+018300     ELSE                                                         DBANK57P
+018400        MOVE WS-SUB1 TO WS-SUB2                                   DBANK57P
+018500     END-IF.                                                      DBANK57P
+018600     IF SQLCODE IS EQUAL TO ZERO                                  DBANK57P
+018700        SET CD57-IS-DATA TO TRUE                                  DBANK57P
+018800        MOVE DCL-BTX-TIMESTAMP TO CD57O-ID (WS-SUB2)              DBANK57P
+018900        PERFORM DESCRIBE-CHANGE THRU DESCRIBE-CHANGE-EXIT         DBANK57P
+019000        MOVE WS-CHANGE-DESC TO CD57O-DESC (WS-SUB2)               DBANK57P
+019100        GO TO CHANGE-FETCH-LOOP                                   DBANK57P
+019200     ELSE                                                         DBANK57P
+019300        SET CD57-NO-MORE-DATA TO TRUE                             DBANK57P
+019400        GO TO CHANGE-FETCH-LOOP-EXIT                              DBANK57P
+019500     END-IF.                                                      DBANK57P
+019600                                                                  DBANK57P
+019700***************************************************************** DBANK57P
+019800* We quit the loop for some reason                            *   DBANK57P
+019900***************************************************************** DBANK57P
+020000 CHANGE-FETCH-LOOP-EXIT.                                          DBANK57P
+020100     EVALUATE TRUE                                                DBANK57P
+020200       WHEN CD57-START-EQUAL                                      DBANK57P
+020300         EXEC SQL                                                 DBANK57P
+020400              CLOSE CHG_CSR_EQUAL                                 DBANK57P
+020500         END-EXEC                                                 DBANK57P
+020600       WHEN CD57-START-HIGH                                       DBANK57P
+020700         EXEC SQL                                                 DBANK57P
+020800              CLOSE CHG_CSR_HIGH                                  DBANK57P
+020900         END-EXEC                                                 DBANK57P
+021000       WHEN CD57-START-LOW                                        DBANK57P
+021100         EXEC SQL                                                 DBANK57P
+021200              CLOSE CHG_CSR_LOW                                   DBANK57P
+021300         END-EXEC                                                 DBANK57P
+021400     END-EVALUATE.                                                DBANK57P
+021500                                                                  DBANK57P
+021600***************************************************************** DBANK57P
+021700* Move the result back to the callers area                    *   DBANK57P
+021800***************************************************************** DBANK57P
+021900     MOVE WS-COMMAREA TO DFHCOMMAREA (1:WS-COMMAREA-LENGTH).      DBANK57P
+022000                                                                  DBANK57P
+022100***************************************************************** DBANK57P
+022200* Return to our caller                                        *   DBANK57P
+022300***************************************************************** DBANK57P
+022400 COPY CRETURN.                                                    DBANK57P
+022500                                                                  DBANK57P
+022600***************************************************************** DBANK57P
+022700* Work out a short summary of which fields changed between    *   DBANK57P
+022800* the old and new contact-detail snapshots for this row       *   DBANK57P
+022900***************************************************************** DBANK57P
+023000 DESCRIBE-CHANGE.                                                 DBANK57P
+023100     MOVE SPACES TO WS-CHANGE-DESC.                               DBANK57P
+023200     IF TXN-T2-OLD-ADDR1 NOT = TXN-T2-NEW-ADDR1 OR                DBANK57P
+023300        TXN-T2-OLD-ADDR2 NOT = TXN-T2-NEW-ADDR2                   DBANK57P
+023400        MOVE 'Address' TO WS-CHANGE-WORD                          DBANK57P
+023500        PERFORM ADD-CHANGE-WORD THRU ADD-CHANGE-WORD-EXIT         DBANK57P
+023600     END-IF.                                                      DBANK57P
+023700     IF TXN-T2-OLD-STATE NOT = TXN-T2-NEW-STATE OR                DBANK57P
+023800        TXN-T2-OLD-CNTRY NOT = TXN-T2-NEW-CNTRY OR                DBANK57P
+023900        TXN-T2-OLD-PSTCDE NOT = TXN-T2-NEW-PSTCDE                 DBANK57P
+024000        MOVE 'Region' TO WS-CHANGE-WORD                           DBANK57P
+024100        PERFORM ADD-CHANGE-WORD THRU ADD-CHANGE-WORD-EXIT         DBANK57P
+024200     END-IF.                                                      DBANK57P
+024300     IF TXN-T2-OLD-TELNO NOT = TXN-T2-NEW-TELNO                   DBANK57P
+024400        MOVE 'Phone' TO WS-CHANGE-WORD                            DBANK57P
+024500        PERFORM ADD-CHANGE-WORD THRU ADD-CHANGE-WORD-EXIT         DBANK57P
+024600     END-IF.                                                      DBANK57P
+024700     IF TXN-T2-OLD-EMAIL NOT = TXN-T2-NEW-EMAIL                   DBANK57P
+024800        MOVE 'Email' TO WS-CHANGE-WORD                            DBANK57P
+024900        PERFORM ADD-CHANGE-WORD THRU ADD-CHANGE-WORD-EXIT         DBANK57P
+025000     END-IF.                                                      DBANK57P
+025100     IF TXN-T2-OLD-SEND-MAIL NOT = TXN-T2-NEW-SEND-MAIL OR        DBANK57P
+025200        TXN-T2-OLD-SEND-EMAIL NOT = TXN-T2-NEW-SEND-EMAIL         DBANK57P
+025300        MOVE 'Prefs' TO WS-CHANGE-WORD                            DBANK57P
+025400        PERFORM ADD-CHANGE-WORD THRU ADD-CHANGE-WORD-EXIT         DBANK57P
+025500     END-IF.                                                      DBANK57P
+025600     IF WS-CHANGE-DESC IS EQUAL TO SPACES                         DBANK57P
+025700        MOVE 'No details changed' TO WS-CHANGE-DESC               DBANK57P
+025800     END-IF.                                                      DBANK57P
+025900 DESCRIBE-CHANGE-EXIT.                                            DBANK57P
+026000     EXIT.                                                        DBANK57P
+026100                                                                  DBANK57P
+026200***************************************************************** DBANK57P
+026300* Append one more changed-field label, comma-separated, to    *   DBANK57P
+026400* the running summary                                         *   DBANK57P
+026500***************************************************************** DBANK57P
+026600 ADD-CHANGE-WORD.                                                 DBANK57P
+026700     IF WS-CHANGE-DESC IS NOT EQUAL TO SPACES                     DBANK57P
+026800        MOVE WS-CHANGE-DESC TO WS-CHANGE-DESC-OLD                 DBANK57P
+026900        STRING WS-CHANGE-DESC-OLD DELIMITED BY SPACE              DBANK57P
+027000               ', ' DELIMITED BY SIZE                             DBANK57P
+027100               WS-CHANGE-WORD DELIMITED BY SPACE                  DBANK57P
+027200               INTO WS-CHANGE-DESC                                DBANK57P
+027300        END-STRING                                                DBANK57P
+027400     ELSE                                                         DBANK57P
+027500        MOVE WS-CHANGE-WORD TO WS-CHANGE-DESC                     DBANK57P
+027600     END-IF.                                                      DBANK57P
+027700 ADD-CHANGE-WORD-EXIT.                                            DBANK57P
+027800     EXIT.                                                        DBANK57P
+027900                                                                  DBANK57P
