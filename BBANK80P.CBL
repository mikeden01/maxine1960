@@ -79,187 +79,239 @@
 007900                                                                  BBANK80P
 008000 01  WS-BANK-DATA.                                                BBANK80P
 008100 COPY CBANKDAT.                                                   BBANK80P
-008200                                                                  BBANK80P
-008300 01  WS-HELP-DATA.                                                BBANK80P
-008400 COPY CHELPD01.                                                   BBANK80P
-008500                                                                  BBANK80P
-008600 COPY CABENDD.                                                    BBANK80P
+008200 01  WS-EXCEPTION-DATA.                                           BBANK80P
+008300 COPY CBANKD16.                                                   BBANK80P
+008400                                                                  BBANK80P
+008500 01  WS-HELP-DATA.                                                BBANK80P
+008600 COPY CHELPD01.                                                   BBANK80P
 008700                                                                  BBANK80P
-008800 LINKAGE SECTION.                                                 BBANK80P
-008900 01  DFHCOMMAREA.                                                 BBANK80P
-009000   05  LK-COMMAREA                           PIC X(6144).         BBANK80P
+008800                                                                  BBANK80P
+008900 01  WS-COLOUR-DATA.                                              BBANK80P
+009000 COPY CBANKD14.                                                   BBANK80P
 009100                                                                  BBANK80P
-009200 COPY CENTRY.                                                     BBANK80P
-009300***************************************************************** BBANK80P
-009400* Make ourselves re-entrant                                     * BBANK80P
-009500***************************************************************** BBANK80P
-009600     MOVE SPACES TO WS-ERROR-MSG.                                 BBANK80P
+009200 COPY CABENDD.                                                    BBANK80P
+009300                                                                  BBANK80P
+009400 LINKAGE SECTION.                                                 BBANK80P
+009500 01  DFHCOMMAREA.                                                 BBANK80P
+009600   05  LK-COMMAREA                           PIC X(6407).         BBANK80P
 009700                                                                  BBANK80P
-009800***************************************************************** BBANK80P
-009900* Move the passed area to our area                              * BBANK80P
-010000***************************************************************** BBANK80P
-010100     MOVE DFHCOMMAREA (1:LENGTH OF WS-BANK-DATA) TO WS-BANK-DATA. BBANK80P
-010200                                                                  BBANK80P
-010300***************************************************************** BBANK80P
-010400* Ensure error message is cleared                               * BBANK80P
-010500***************************************************************** BBANK80P
-010600     MOVE SPACES TO BANK-ERROR-MSG.                               BBANK80P
-010700                                                                  BBANK80P
-010800***************************************************************** BBANK80P
-010900* This is the main process                                      * BBANK80P
-011000***************************************************************** BBANK80P
-011100                                                                  BBANK80P
-011200***************************************************************** BBANK80P
-011300* Save the passed return message and then turn it off           * BBANK80P
+009800 COPY CENTRY.                                                     BBANK80P
+009900***************************************************************** BBANK80P
+010000* Make ourselves re-entrant                                     * BBANK80P
+010100***************************************************************** BBANK80P
+010200     MOVE SPACES TO WS-ERROR-MSG.                                 BBANK80P
+010300                                                                  BBANK80P
+010400***************************************************************** BBANK80P
+010500* Move the passed area to our area                              * BBANK80P
+010600***************************************************************** BBANK80P
+010700     MOVE DFHCOMMAREA (1:LENGTH OF WS-BANK-DATA) TO WS-BANK-DATA. BBANK80P
+010800                                                                  BBANK80P
+010900***************************************************************** BBANK80P
+011000* Ensure error message is cleared                               * BBANK80P
+011100***************************************************************** BBANK80P
+011200     MOVE SPACES TO BANK-ERROR-MSG.                               BBANK80P
+011300                                                                  BBANK80P
 011400***************************************************************** BBANK80P
-011500     MOVE BANK-RETURN-MSG TO WS-RETURN-MSG.                       BBANK80P
-011600     SET BANK-RETURN-MSG-OFF TO TRUE.                             BBANK80P
+011500* This is the main process                                      * BBANK80P
+011600***************************************************************** BBANK80P
 011700                                                                  BBANK80P
-011800     MOVE WS-RETURN-MSG TO WS-ERROR-MSG.                          BBANK80P
-011900                                                                  BBANK80P
+011800***************************************************************** BBANK80P
+011900* Save the passed return message and then turn it off           * BBANK80P
 012000***************************************************************** BBANK80P
-012100* Check the AID to see if its valid at this point               * BBANK80P
-012200***************************************************************** BBANK80P
-012300     SET PFK-INVALID TO TRUE.                                     BBANK80P
-012400     IF BANK-AID-ENTER OR                                         BBANK80P
-012500        BANK-AID-PFK03 OR                                         BBANK80P
-012600        BANK-AID-PFK04                                            BBANK80P
-012700        SET PFK-VALID TO TRUE                                     BBANK80P
-012800     END-IF.                                                      BBANK80P
-012900     IF BANK-AID-PFK01 AND                                        BBANK80P
-013000        BANK-HELP-INACTIVE                                        BBANK80P
-013100        SET BANK-HELP-ACTIVE TO TRUE                              BBANK80P
-013200        SET PFK-VALID TO TRUE                                     BBANK80P
-013300     END-IF.                                                      BBANK80P
-013400     IF PFK-INVALID                                               BBANK80P
-013500        SET BANK-AID-ENTER TO TRUE                                BBANK80P
-013600     END-IF.                                                      BBANK80P
-013700                                                                  BBANK80P
-013800***************************************************************** BBANK80P
-013900* Check the AID to see if we have to quit                       * BBANK80P
-014000***************************************************************** BBANK80P
-014100     IF BANK-AID-PFK03                                            BBANK80P
-014200        MOVE 'BBANK80P' TO BANK-LAST-PROG                         BBANK80P
-014300        MOVE 'BBANK99P' TO BANK-NEXT-PROG                         BBANK80P
-014400        MOVE 'MBANK99' TO BANK-NEXT-MAPSET                        BBANK80P
-014500        MOVE 'BANK99A' TO BANK-NEXT-MAP                           BBANK80P
-014600        GO TO COMMON-RETURN                                       BBANK80P
-014700     END-IF.                                                      BBANK80P
-014800                                                                  BBANK80P
-014900***************************************************************** BBANK80P
-015000* Check the to see if user needs or has been using help         * BBANK80P
-015100***************************************************************** BBANK80P
-015200     IF BANK-HELP-ACTIVE                                          BBANK80P
-015300        IF BANK-AID-PFK04                                         BBANK80P
-015400           SET BANK-HELP-INACTIVE TO TRUE                         BBANK80P
-015500           MOVE 00 TO BANK-HELP-SCREEN                            BBANK80P
-015600           MOVE 'BBANK80P' TO BANK-LAST-PROG                      BBANK80P
-015700           MOVE 'BBANK80P' TO BANK-NEXT-PROG                      BBANK80P
-015800           MOVE 'MBANK80' TO BANK-LAST-MAPSET                     BBANK80P
-015900           MOVE 'HELP80A' TO BANK-LAST-MAP                        BBANK80P
-016000           MOVE 'MBANK80' TO BANK-NEXT-MAPSET                     BBANK80P
-016100           MOVE 'BANK80A' TO BANK-NEXT-MAP                        BBANK80P
-016200           PERFORM POPULATE-SCR80-DATA THRU                       BBANK80P
-016300                   POPULATE-SCR80-DATA-EXIT                       BBANK80P
-016400           GO TO COMMON-RETURN                                    BBANK80P
-016500        ELSE                                                      BBANK80P
-016600           MOVE 01 TO BANK-HELP-SCREEN                            BBANK80P
-016700           MOVE 'BBANK80P' TO BANK-LAST-PROG                      BBANK80P
-016800           MOVE 'BBANK80P' TO BANK-NEXT-PROG                      BBANK80P
-016900           MOVE 'MBANK80' TO BANK-LAST-MAPSET                     BBANK80P
-017000           MOVE 'BANK80A' TO BANK-LAST-MAP                        BBANK80P
-017100           MOVE 'MBANK80' TO BANK-NEXT-MAPSET                     BBANK80P
-017200           MOVE 'HELP80A' TO BANK-NEXT-MAP                        BBANK80P
-017300           MOVE 'BANK80' TO HELP01I-SCRN                          BBANK80P
-017400           COPY CHELPX01.                                         BBANK80P
-017500           MOVE HELP01O-DATA TO BANK-HELP-DATA                    BBANK80P
-017600           GO TO COMMON-RETURN                                    BBANK80P
-017700     END-IF.                                                      BBANK80P
-017800                                                                  BBANK80P
-017900***************************************************************** BBANK80P
-018000* Check the AID to see if we have to return to previous screen  * BBANK80P
-018100***************************************************************** BBANK80P
-018200     IF BANK-AID-PFK04                                            BBANK80P
-018300        MOVE 'BBANK80P' TO BANK-LAST-PROG                         BBANK80P
-018400        MOVE 'BBANK20P' TO BANK-NEXT-PROG                         BBANK80P
-018500        MOVE 'MBANK20' TO BANK-NEXT-MAPSET                        BBANK80P
-018600        MOVE 'BANK20A' TO BANK-NEXT-MAP                           BBANK80P
-018700        SET BANK-AID-ENTER TO TRUE                                BBANK80P
-018800        SET BANK-NO-CONV-IN-PROGRESS TO TRUE                      BBANK80P
-018900        GO TO COMMON-RETURN                                       BBANK80P
-019000     END-IF.                                                      BBANK80P
-019100                                                                  BBANK80P
-019200* Check if we have set the screen up before or is this 1st time   BBANK80P
-019300     IF BANK-LAST-MAPSET IS NOT EQUAL TO 'MBANK80'                BBANK80P
-019400        MOVE WS-RETURN-MSG TO BANK-ERROR-MSG                      BBANK80P
-019500        MOVE 'BBANK80P' TO BANK-LAST-PROG                         BBANK80P
-019600        MOVE 'BBANK80P' TO BANK-NEXT-PROG                         BBANK80P
-019700        MOVE 'MBANK80' TO BANK-LAST-MAPSET                        BBANK80P
-019800        MOVE 'BANK80A' TO BANK-LAST-MAP                           BBANK80P
-019900        MOVE 'MBANK80' TO BANK-NEXT-MAPSET                        BBANK80P
-020000        MOVE 'BANK80A' TO BANK-NEXT-MAP                           BBANK80P
-020100        PERFORM POPULATE-SCR80-DATA THRU                          BBANK80P
-020200                POPULATE-SCR80-DATA-EXIT                          BBANK80P
-020300        GO TO COMMON-RETURN                                       BBANK80P
+012100     MOVE BANK-RETURN-MSG TO WS-RETURN-MSG.                       BBANK80P
+012200     SET BANK-RETURN-MSG-OFF TO TRUE.                             BBANK80P
+012300                                                                  BBANK80P
+012400     MOVE WS-RETURN-MSG TO WS-ERROR-MSG.                          BBANK80P
+012500                                                                  BBANK80P
+012600***************************************************************** BBANK80P
+012700* Check the AID to see if its valid at this point               * BBANK80P
+012800***************************************************************** BBANK80P
+012900     SET PFK-INVALID TO TRUE.                                     BBANK80P
+013000     IF BANK-AID-ENTER OR                                         BBANK80P
+013100       BANK-AID-PFK02 OR                                          BBANK80P
+013200        BANK-AID-PFK03 OR                                         BBANK80P
+013300        BANK-AID-PFK04                                            BBANK80P
+013400        SET PFK-VALID TO TRUE                                     BBANK80P
+013500     END-IF.                                                      BBANK80P
+013600     IF BANK-AID-PFK01 AND                                        BBANK80P
+013700        BANK-HELP-INACTIVE                                        BBANK80P
+013800        SET BANK-HELP-ACTIVE TO TRUE                              BBANK80P
+013900        SET PFK-VALID TO TRUE                                     BBANK80P
+014000     END-IF.                                                      BBANK80P
+014100     IF PFK-INVALID                                               BBANK80P
+014200        SET BANK-AID-ENTER TO TRUE                                BBANK80P
+014300     END-IF.                                                      BBANK80P
+014400                                                                  BBANK80P
+014500***************************************************************** BBANK80P
+014600* Check the AID to see if we have to quit                       * BBANK80P
+014700***************************************************************** BBANK80P
+014800     IF BANK-AID-PFK03                                            BBANK80P
+014900        MOVE 'BBANK80P' TO BANK-LAST-PROG                         BBANK80P
+015000        MOVE 'BBANK99P' TO BANK-NEXT-PROG                         BBANK80P
+015100        MOVE 'MBANK99' TO BANK-NEXT-MAPSET                        BBANK80P
+015200        MOVE 'BANK99A' TO BANK-NEXT-MAP                           BBANK80P
+015300        GO TO COMMON-RETURN                                       BBANK80P
+015400     END-IF.                                                      BBANK80P
+015500                                                                  BBANK80P
+015600******************************************************************BBANK80P
+015700* Check the AID to see if we have to toggle the colour      *     BBANK80P
+015800* scheme and remember the choice against the customer        *    BBANK80P
+015900******************************************************************BBANK80P
+016000    IF BANK-AID-PFK02                                             BBANK80P
+016100       PERFORM PROCESS-COLOUR-TOGGLE THRU                         BBANK80P
+016200               PROCESS-COLOUR-TOGGLE-EXIT                         BBANK80P
+016300       MOVE WS-ERROR-MSG TO BANK-ERROR-MSG                        BBANK80P
+016400       MOVE 'BBANK80P' TO BANK-LAST-PROG                          BBANK80P
+016500       MOVE 'BBANK80P' TO BANK-NEXT-PROG                          BBANK80P
+016600       MOVE 'MBANK80' TO BANK-LAST-MAPSET                         BBANK80P
+016700       MOVE 'BANK80A' TO BANK-LAST-MAP                            BBANK80P
+016800       MOVE 'MBANK80' TO BANK-NEXT-MAPSET                         BBANK80P
+016900       MOVE 'BANK80A' TO BANK-NEXT-MAP                            BBANK80P
+017000       PERFORM POPULATE-SCR80-DATA THRU                           BBANK80P
+017100               POPULATE-SCR80-DATA-EXIT                           BBANK80P
+017200       GO TO COMMON-RETURN                                        BBANK80P
+017300    END-IF.                                                       BBANK80P
+017400                                                                  BBANK80P
+017500                                                                  BBANK80P
+017600***************************************************************** BBANK80P
+017700* Check the to see if user needs or has been using help         * BBANK80P
+017800***************************************************************** BBANK80P
+017900     IF BANK-HELP-ACTIVE                                          BBANK80P
+018000        IF BANK-AID-PFK04                                         BBANK80P
+018100           SET BANK-HELP-INACTIVE TO TRUE                         BBANK80P
+018200           MOVE 00 TO BANK-HELP-SCREEN                            BBANK80P
+018300           MOVE 'BBANK80P' TO BANK-LAST-PROG                      BBANK80P
+018400           MOVE 'BBANK80P' TO BANK-NEXT-PROG                      BBANK80P
+018500           MOVE 'MBANK80' TO BANK-LAST-MAPSET                     BBANK80P
+018600           MOVE 'HELP80A' TO BANK-LAST-MAP                        BBANK80P
+018700           MOVE 'MBANK80' TO BANK-NEXT-MAPSET                     BBANK80P
+018800           MOVE 'BANK80A' TO BANK-NEXT-MAP                        BBANK80P
+018900           PERFORM POPULATE-SCR80-DATA THRU                       BBANK80P
+019000                   POPULATE-SCR80-DATA-EXIT                       BBANK80P
+019100           GO TO COMMON-RETURN                                    BBANK80P
+019200        ELSE                                                      BBANK80P
+019300           MOVE 01 TO BANK-HELP-SCREEN                            BBANK80P
+019400           MOVE 'BBANK80P' TO BANK-LAST-PROG                      BBANK80P
+019500           MOVE 'BBANK80P' TO BANK-NEXT-PROG                      BBANK80P
+019600           MOVE 'MBANK80' TO BANK-LAST-MAPSET                     BBANK80P
+019700           MOVE 'BANK80A' TO BANK-LAST-MAP                        BBANK80P
+019800           MOVE 'MBANK80' TO BANK-NEXT-MAPSET                     BBANK80P
+019900           MOVE 'HELP80A' TO BANK-NEXT-MAP                        BBANK80P
+020000           MOVE 'BANK80' TO HELP01I-SCRN                          BBANK80P
+020100           COPY CHELPX01.                                         BBANK80P
+020200           MOVE HELP01O-DATA TO BANK-HELP-DATA                    BBANK80P
+020300           GO TO COMMON-RETURN                                    BBANK80P
 020400     END-IF.                                                      BBANK80P
 020500                                                                  BBANK80P
-020600     PERFORM VALIDATE-DATA THRU                                   BBANK80P
-020700             VALIDATE-DATA-EXIT.                                  BBANK80P
-020800                                                                  BBANK80P
-020900* If we had an error display error and return                     BBANK80P
-021000     IF INPUT-ERROR                                               BBANK80P
-021100        MOVE WS-ERROR-MSG TO BANK-ERROR-MSG                       BBANK80P
-021200        MOVE 'BBANK80P' TO BANK-LAST-PROG                         BBANK80P
-021300        MOVE 'BBANK80P' TO BANK-NEXT-PROG                         BBANK80P
-021400        MOVE 'MBANK80' TO BANK-LAST-MAPSET                        BBANK80P
-021500        MOVE 'BANK80A' TO BANK-LAST-MAP                           BBANK80P
-021600        MOVE 'MBANK80' TO BANK-NEXT-MAPSET                        BBANK80P
-021700        MOVE 'BANK80A' TO BANK-NEXT-MAP                           BBANK80P
-021800        GO TO COMMON-RETURN                                       BBANK80P
-021900     END-IF.                                                      BBANK80P
-022000                                                                  BBANK80P
-022100     PERFORM POPULATE-SCR80-DATA THRU                             BBANK80P
-022200             POPULATE-SCR80-DATA-EXIT.                            BBANK80P
-022300     GO TO COMMON-RETURN.                                         BBANK80P
-022400                                                                  BBANK80P
-022500***************************************************************** BBANK80P
-022600* If we get this far then we have an error in our logic as we   * BBANK80P
-022700* don't know where to go next.                                  * BBANK80P
-022800***************************************************************** BBANK80P
-022900     IF BANK-ENV-CICS                                             BBANK80P
-023000        MOVE WS-PROGRAM-ID TO ABEND-CULPRIT                       BBANK80P
-023100        MOVE '0001' TO ABEND-CODE                                 BBANK80P
-023200        MOVE SPACES TO ABEND-REASON                               BBANK80P
-023300        COPY CABENDPO.                                            BBANK80P
-023400     END-IF.                                                      BBANK80P
-023500     GOBACK.                                                      BBANK80P
-023600                                                                  BBANK80P
-023700 COMMON-RETURN.                                                   BBANK80P
-023800     MOVE WS-BANK-DATA TO DFHCOMMAREA (1:LENGTH OF WS-BANK-DATA). BBANK80P
-023900 COPY CRETURN.                                                    BBANK80P
-024000                                                                  BBANK80P
-024100 VALIDATE-DATA.                                                   BBANK80P
-024200     SET INPUT-OK TO TRUE.                                        BBANK80P
-024300                                                                  BBANK80P
-024400     GO TO VALIDATE-DATA-EXIT.                                    BBANK80P
-024500 VALIDATE-DATA-ERROR.                                             BBANK80P
-024600     SET INPUT-ERROR TO TRUE.                                     BBANK80P
-024700 VALIDATE-DATA-EXIT.                                              BBANK80P
-024800     EXIT.                                                        BBANK80P
-024900                                                                  BBANK80P
-025000 POPULATE-SCR80-DATA.                                             BBANK80P
-025100     MOVE 'INFO80' TO HELP01I-SCRN.                               BBANK80P
-025200     COPY CHELPX01.                                               BBANK80P
-025300     IF HELP-NOT-FOUND                                            BBANK80P
-025400        MOVE SPACES TO HELP01O-INDIVIDUAL-LINES                   BBANK80P
-025500        MOVE WS-INF-DATA01 TO HELP01O-L01                         BBANK80P
-025600        MOVE WS-INF-DATA03 TO HELP01O-L03                         BBANK80P
-025700        MOVE WS-INF-DATA05 TO HELP01O-L05                         BBANK80P
-025800        MOVE WS-INF-DATA07 TO HELP01O-L07                         BBANK80P
-025900        MOVE WS-INF-DATA08 TO HELP01O-L08                         BBANK80P
-026000        MOVE WS-INF-DATA10 TO HELP01O-L10                         BBANK80P
+020600***************************************************************** BBANK80P
+020700* Check the AID to see if we have to return to previous screen  * BBANK80P
+020800***************************************************************** BBANK80P
+020900     IF BANK-AID-PFK04                                            BBANK80P
+021000        MOVE 'BBANK80P' TO BANK-LAST-PROG                         BBANK80P
+021100        MOVE 'BBANK20P' TO BANK-NEXT-PROG                         BBANK80P
+021200        MOVE 'MBANK20' TO BANK-NEXT-MAPSET                        BBANK80P
+021300        MOVE 'BANK20A' TO BANK-NEXT-MAP                           BBANK80P
+021400        SET BANK-AID-ENTER TO TRUE                                BBANK80P
+021500        SET BANK-NO-CONV-IN-PROGRESS TO TRUE                      BBANK80P
+021600        GO TO COMMON-RETURN                                       BBANK80P
+021700     END-IF.                                                      BBANK80P
+021800                                                                  BBANK80P
+021900* Check if we have set the screen up before or is this 1st time   BBANK80P
+022000     IF BANK-LAST-MAPSET IS NOT EQUAL TO 'MBANK80'                BBANK80P
+022100        MOVE WS-RETURN-MSG TO BANK-ERROR-MSG                      BBANK80P
+022200        MOVE 'BBANK80P' TO BANK-LAST-PROG                         BBANK80P
+022300        MOVE 'BBANK80P' TO BANK-NEXT-PROG                         BBANK80P
+022400        MOVE 'MBANK80' TO BANK-LAST-MAPSET                        BBANK80P
+022500        MOVE 'BANK80A' TO BANK-LAST-MAP                           BBANK80P
+022600        MOVE 'MBANK80' TO BANK-NEXT-MAPSET                        BBANK80P
+022700        MOVE 'BANK80A' TO BANK-NEXT-MAP                           BBANK80P
+022800        PERFORM POPULATE-SCR80-DATA THRU                          BBANK80P
+022900                POPULATE-SCR80-DATA-EXIT                          BBANK80P
+023000        GO TO COMMON-RETURN                                       BBANK80P
+023100     END-IF.                                                      BBANK80P
+023200                                                                  BBANK80P
+023300     PERFORM VALIDATE-DATA THRU                                   BBANK80P
+023400             VALIDATE-DATA-EXIT.                                  BBANK80P
+023500                                                                  BBANK80P
+023600* If we had an error display error and return                     BBANK80P
+023700     IF INPUT-ERROR                                               BBANK80P
+023800        MOVE WS-ERROR-MSG TO BANK-ERROR-MSG                       BBANK80P
+023900        MOVE 'BBANK80P' TO BANK-LAST-PROG                         BBANK80P
+024000        MOVE 'BBANK80P' TO BANK-NEXT-PROG                         BBANK80P
+024100        MOVE 'MBANK80' TO BANK-LAST-MAPSET                        BBANK80P
+024200        MOVE 'BANK80A' TO BANK-LAST-MAP                           BBANK80P
+024300        MOVE 'MBANK80' TO BANK-NEXT-MAPSET                        BBANK80P
+024400        MOVE 'BANK80A' TO BANK-NEXT-MAP                           BBANK80P
+024500        GO TO COMMON-RETURN                                       BBANK80P
+024600     END-IF.                                                      BBANK80P
+024700                                                                  BBANK80P
+024800     PERFORM POPULATE-SCR80-DATA THRU                             BBANK80P
+024900             POPULATE-SCR80-DATA-EXIT.                            BBANK80P
+025000     GO TO COMMON-RETURN.                                         BBANK80P
+025100                                                                  BBANK80P
+025200***************************************************************** BBANK80P
+025300* If we get this far then we have an error in our logic as we   * BBANK80P
+025400* don't know where to go next.                                  * BBANK80P
+025500***************************************************************** BBANK80P
+025600     IF BANK-ENV-CICS                                             BBANK80P
+025700        MOVE WS-PROGRAM-ID TO ABEND-CULPRIT                       BBANK80P
+025800        MOVE '0001' TO ABEND-CODE                                 BBANK80P
+025900        MOVE SPACES TO ABEND-REASON                               BBANK80P
+026000        COPY CABENDPO.                                            BBANK80P
 026100     END-IF.                                                      BBANK80P
-026200     MOVE HELP01O-DATA TO BANK-SCREEN80-DATA.                     BBANK80P
-026300 POPULATE-SCR80-DATA-EXIT.                                        BBANK80P
-026400     EXIT.                                                        BBANK80P
-026500                                                                  BBANK80P
+026200     GOBACK.                                                      BBANK80P
+026300                                                                  BBANK80P
+026400 COMMON-RETURN.                                                   BBANK80P
+026500     IF BANK-ERROR-MSG NOT EQUAL TO SPACES                        BBANK80P
+026600        MOVE SPACES TO CD16-DATA                                  BBANK80P
+026700        MOVE BANK-USERID TO CD16I-PERSON-PID                      BBANK80P
+026800        MOVE WS-PROGRAM-ID TO CD16I-PROGRAM                       BBANK80P
+026900        MOVE BANK-ERROR-MSG TO CD16I-MESSAGE                      BBANK80P
+027000     COPY CBANKX16.                                               BBANK80P
+027100     END-IF.                                                      BBANK80P
+027200     MOVE WS-BANK-DATA TO DFHCOMMAREA (1:LENGTH OF WS-BANK-DATA). BBANK80P
+027300 COPY CRETURN.                                                    BBANK80P
+027400                                                                  BBANK80P
+027500 VALIDATE-DATA.                                                   BBANK80P
+027600     SET INPUT-OK TO TRUE.                                        BBANK80P
+027700                                                                  BBANK80P
+027800     GO TO VALIDATE-DATA-EXIT.                                    BBANK80P
+027900 VALIDATE-DATA-ERROR.                                             BBANK80P
+028000     SET INPUT-ERROR TO TRUE.                                     BBANK80P
+028100 VALIDATE-DATA-EXIT.                                              BBANK80P
+028200     EXIT.                                                        BBANK80P
+028300                                                                  BBANK80P
+028400 POPULATE-SCR80-DATA.                                             BBANK80P
+028500     MOVE 'INFO80' TO HELP01I-SCRN.                               BBANK80P
+028600     COPY CHELPX01.                                               BBANK80P
+028700     IF HELP-NOT-FOUND                                            BBANK80P
+028800        MOVE SPACES TO HELP01O-INDIVIDUAL-LINES                   BBANK80P
+028900        MOVE WS-INF-DATA01 TO HELP01O-L01                         BBANK80P
+029000        MOVE WS-INF-DATA03 TO HELP01O-L03                         BBANK80P
+029100        MOVE WS-INF-DATA05 TO HELP01O-L05                         BBANK80P
+029200        MOVE WS-INF-DATA07 TO HELP01O-L07                         BBANK80P
+029300        MOVE WS-INF-DATA08 TO HELP01O-L08                         BBANK80P
+029400        MOVE WS-INF-DATA10 TO HELP01O-L10                         BBANK80P
+029500     END-IF.                                                      BBANK80P
+029600     MOVE HELP01O-DATA TO BANK-SCREEN80-DATA.                     BBANK80P
+029700 POPULATE-SCR80-DATA-EXIT.                                        BBANK80P
+029800     EXIT.                                                        BBANK80P
+029900                                                                  BBANK80P
+030000******************************************************************BBANK80P
+030100* Flip the stored colour preference and ask DBANK14P to     *     BBANK80P
+030200* remember it against the signed-on customer                 *    BBANK80P
+030300******************************************************************BBANK80P
+030400 PROCESS-COLOUR-TOGGLE.                                           BBANK80P
+030500     IF COLOUR-OFF                                                BBANK80P
+030600        SET COLOUR-ON TO TRUE                                     BBANK80P
+030700     ELSE                                                         BBANK80P
+030800        SET COLOUR-OFF TO TRUE                                    BBANK80P
+030900     END-IF.                                                      BBANK80P
+031000     MOVE SPACES TO CD14-DATA.                                    BBANK80P
+031100     MOVE BANK-USERID TO CD14I-PERSON-PID.                        BBANK80P
+031200     MOVE BANK-COLOUR-SETTING TO CD14I-COLOUR-PREF.               BBANK80P
+031300 COPY CBANKX14.                                                   BBANK80P
+031400     MOVE CD14O-MSG TO WS-ERROR-MSG.                              BBANK80P
+031500 PROCESS-COLOUR-TOGGLE-EXIT.                                      BBANK80P
+031600     EXIT.                                                        BBANK80P
+031700                                                                  BBANK80P
