@@ -0,0 +1,26 @@
+000100***************************************************************** CBANKD53
+000200*                                                               * CBANKD53
+000300*  Copyright(C) 1998-2002 Micro Focus. All Rights Reserved.     * CBANKD53
+000400*                                                               * CBANKD53
+000500***************************************************************** CBANKD53
+000600                                                                  CBANKD53
+000700***************************************************************** CBANKD53
+000800* CBANKD53.CPY                                                  * CBANKD53
+000900*---------------------------------------------------------------* CBANKD53
+001000* This area is used to drive and report back on a run of the    * CBANKD53
+001100* service-charge billing job (DBANK53P), which posts the        * CBANKD53
+001200* estimated charges shown on the balance screen through         * CBANKD53
+001300* DBANK04P/DBANK06P.                                             * CBANKD53
+001400***************************************************************** CBANKD53
+001500   05  CD53-DATA.                                                 CBANKD53
+001600     10  CD53I-DATA.                                              CBANKD53
+001700       15  CD53I-FILLER                      PIC X(1).            CBANKD53
+001800     10  CD53O-DATA.                                              CBANKD53
+001900       15  CD53O-RESULT                      PIC X(1).            CBANKD53
+002000         88  CD53O-RUN-OK                     VALUE '0'.          CBANKD53
+002100         88  CD53O-RUN-FAIL                   VALUE '1'.          CBANKD53
+002200       15  CD53O-ACCOUNTS-PROCESSED          PIC 9(7).            CBANKD53
+002300       15  CD53O-CHARGES-POSTED              PIC 9(7).            CBANKD53
+002400       15  CD53O-CHARGES-FAILED              PIC 9(7).            CBANKD53
+002500       15  CD53O-TOTAL-AMOUNT                PIC S9(9)V99.        CBANKD53
+002600       15  CD53O-MSG                         PIC X(62).           CBANKD53
