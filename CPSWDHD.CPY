@@ -0,0 +1,17 @@
+000100***************************************************************** CPSWDHD
+000200*                                                               * CPSWDHD
+000300*  Copyright(C) 1998-2002 Micro Focus. All Rights Reserved.     * CPSWDHD
+000400*                                                               * CPSWDHD
+000500***************************************************************** CPSWDHD
+000600                                                                  CPSWDHD
+000700***************************************************************** CPSWDHD
+000800* CPSWDHD.CPY                                                   * CPSWDHD
+000900*---------------------------------------------------------------* CPSWDHD
+001000* Area used to pass data to/from the password digest routine    * CPSWDHD
+001100* (UPSWDHSH) - callers supply the clear-text password entered   * CPSWDHD
+001200* by the user and get back the one-way digest that is actually  * CPSWDHD
+001300* stored in, and compared against, BNKCUST.BCS_PSWD             * CPSWDHD
+001400***************************************************************** CPSWDHD
+001500   05  PH-AREAS.                                                  CPSWDHD
+001600     10  PH-PSWD-IN                          PIC X(8).            CPSWDHD
+001700     10  PH-PSWD-OUT                         PIC X(8).            CPSWDHD
