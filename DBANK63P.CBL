@@ -0,0 +1,198 @@
+000100***************************************************************** DBANK63P
+000200*                                                               * DBANK63P
+000300*   Copyright (C) 1998-2002 Micro Focus. All Rights Reserved.   * DBANK63P
+000400*   This demonstration program is provided for use by users     * DBANK63P
+000500*   of Micro Focus products and may be used, modified and       * DBANK63P
+000600*   distributed as part of your application provided that       * DBANK63P
+000700*   you properly acknowledge the copyright of Micro Focus       * DBANK63P
+000800*   in this material.                                           * DBANK63P
+000900*                                                               * DBANK63P
+001000***************************************************************** DBANK63P
+001100                                                                  DBANK63P
+001200***************************************************************** DBANK63P
+001300* Program:     DBANK63P.CBL                                     * DBANK63P
+001400* Function:    Dormant-account detection job - scan every       * DBANK63P
+001500*              account in BNKACC for type '1' transaction       * DBANK63P
+001600*              activity within the last WS-DORMANT-DAYS-        * DBANK63P
+001700*              THRESHOLD days, using the same existence-check   * DBANK63P
+001800*              idea as DBANK03P's TXN-INDICATOR-LOOKUP, and      * DBANK63P
+001900*              log every account with none to the exception     * DBANK63P
+002000*              log for compliance follow-up                     * DBANK63P
+002100*              SQL version                                      * DBANK63P
+002200***************************************************************** DBANK63P
+002300                                                                  DBANK63P
+002400 IDENTIFICATION DIVISION.                                         DBANK63P
+002500 PROGRAM-ID.                                                      DBANK63P
+002600     DBANK63P.                                                    DBANK63P
+002700 DATE-WRITTEN.                                                    DBANK63P
+002800     August 2026.                                                 DBANK63P
+002900 DATE-COMPILED.                                                   DBANK63P
+003000     Today.                                                       DBANK63P
+003100                                                                  DBANK63P
+003200 ENVIRONMENT DIVISION.                                            DBANK63P
+003300                                                                  DBANK63P
+003400 DATA DIVISION.                                                   DBANK63P
+003500                                                                  DBANK63P
+003600 WORKING-STORAGE SECTION.                                         DBANK63P
+003700 01  WS-MISC-STORAGE.                                             DBANK63P
+003800   05  WS-PROGRAM-ID                         PIC X(8)             DBANK63P
+003900       VALUE 'DBANK63P'.                                          DBANK63P
+004000   05  WS-COMMAREA-LENGTH                    PIC 9(5).            DBANK63P
+004100                                                                  DBANK63P
+004200***************************************************************** DBANK63P
+004300* The number of days of inactivity that makes an account         * DBANK63P
+004400* dormant - held here as a constant, the same way DBANK58P       * DBANK63P
+004500* holds its low-balance threshold                                * DBANK63P
+004600***************************************************************** DBANK63P
+004700 01  WS-DORMANT-CONSTANTS.                                        DBANK63P
+004800   05  WS-DORMANT-DAYS-THRESHOLD  VALUE 365      PIC S9(3) COMP-3.DBANK63P
+004900                                                                  DBANK63P
+005000***************************************************************** DBANK63P
+005100* Commarea used to log a flagged account to the exception log   * DBANK63P
+005200* the same way DBANK51P calls DBANK16P - called directly, not   * DBANK63P
+005300* wired to CICS                                                 * DBANK63P
+005400***************************************************************** DBANK63P
+005500 01  WS-16-COMMAREA.                                              DBANK63P
+005600     COPY CBANKD16.                                               DBANK63P
+005700                                                                  DBANK63P
+005800   EXEC SQL                                                       DBANK63P
+005900        BEGIN DECLARE SECTION                                     DBANK63P
+006000   END-EXEC.                                                      DBANK63P
+006050 01  DCL-ACCOUNTS-SCANNED                    PIC S9(7) COMP-3.    DBANK63P
+006100 01  WS-COMMAREA.                                                 DBANK63P
+006200     EXEC SQL                                                     DBANK63P
+006300          INCLUDE CBANKD63                                        DBANK63P
+006400     END-EXEC.                                                    DBANK63P
+006500     EXEC SQL                                                     DBANK63P
+006600          INCLUDE CBANKSAC                                        DBANK63P
+006700     END-EXEC.                                                    DBANK63P
+006800     EXEC SQL                                                     DBANK63P
+006900          INCLUDE SQLCA                                           DBANK63P
+007000     END-EXEC.                                                    DBANK63P
+007100                                                                  DBANK63P
+007200 COPY CABENDD.                                                    DBANK63P
+007300   EXEC SQL                                                       DBANK63P
+007400        END DECLARE SECTION                                       DBANK63P
+007500   END-EXEC.                                                      DBANK63P
+007600                                                                  DBANK63P
+007700 LINKAGE SECTION.                                                 DBANK63P
+007800 01  DFHCOMMAREA.                                                 DBANK63P
+007900   05  LK-COMMAREA                           PIC X(1)             DBANK63P
+008000       OCCURS 1 TO 6144 TIMES                                     DBANK63P
+008100         DEPENDING ON WS-COMMAREA-LENGTH.                         DBANK63P
+008200                                                                  DBANK63P
+008300 COPY CENTRY.                                                     DBANK63P
+008400***************************************************************** DBANK63P
+008500* Move the passed area to our area                              * DBANK63P
+008600***************************************************************** DBANK63P
+008700     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.            DBANK63P
+008800     MOVE DFHCOMMAREA TO WS-COMMAREA.                             DBANK63P
+008900                                                                  DBANK63P
+009000***************************************************************** DBANK63P
+009100* Initialize our output area                                    * DBANK63P
+009200***************************************************************** DBANK63P
+009300     INITIALIZE CD63O-DATA.                                       DBANK63P
+009400     SET CD63O-RUN-OK TO TRUE.                                    DBANK63P
+009500                                                                  DBANK63P
+009600***************************************************************** DBANK63P
+009700* Count every account this run will consider, for the summary   * DBANK63P
+009800***************************************************************** DBANK63P
+009750     EXEC SQL                                                     DBANK63P
+009760          SELECT COUNT(*)                                         DBANK63P
+009770          INTO :DCL-ACCOUNTS-SCANNED                               DBANK63P
+009780          FROM BNKACC                                              DBANK63P
+009790     END-EXEC.                                                    DBANK63P
+009800     MOVE DCL-ACCOUNTS-SCANNED TO CD63O-ACCOUNTS-SCANNED.          DBANK63P
+009900***************************************************************** DBANK63P
+009950* Open a cursor over every account that has no type '1'         * DBANK63P
+009960* transaction posted against it within the dormancy window,     * DBANK63P
+009970* using a single set-based NOT EXISTS query rather than one     * DBANK63P
+009980* existence check per account                                   * DBANK63P
+009990***************************************************************** DBANK63P
+010200     EXEC SQL                                                     DBANK63P
+010300          DECLARE DORMANT_ACC_CSR CURSOR FOR                      DBANK63P
+010400          SELECT BAC.BAC_PID,                                     DBANK63P
+010500                 BAC.BAC_ACCNO,                                   DBANK63P
+010600                 BAC.BAC_BALANCE                                  DBANK63P
+010700          FROM BNKACC BAC                                         DBANK63P
+010800          WHERE NOT EXISTS                                        DBANK63P
+010900                (SELECT 1                                         DBANK63P
+011000                 FROM BNKTXN BTX                                  DBANK63P
+011100                 WHERE BTX.BTX_PID   = BAC.BAC_PID AND             DBANK63P
+011200                       BTX.BTX_ACCNO = BAC.BAC_ACCNO AND           DBANK63P
+011300                       BTX.BTX_TYPE  = '1' AND                     DBANK63P
+011400                       BTX.BTX_TIMESTAMP >                         DBANK63P
+011500                         (CURRENT DATE -                           DBANK63P
+011600                          :WS-DORMANT-DAYS-THRESHOLD DAYS))        DBANK63P
+011700          ORDER BY BAC.BAC_PID,                                   DBANK63P
+011800                   BAC.BAC_ACCNO                                  DBANK63P
+011900          FOR FETCH ONLY                                          DBANK63P
+012000     END-EXEC.                                                    DBANK63P
+012100     EXEC SQL                                                     DBANK63P
+012200          OPEN DORMANT_ACC_CSR                                    DBANK63P
+012300     END-EXEC.                                                    DBANK63P
+012400     IF SQLCODE IS NOT EQUAL TO ZERO                              DBANK63P
+012500        SET CD63O-RUN-FAIL TO TRUE                                DBANK63P
+012600        MOVE 'Unable to open dormant-account cursor' TO           DBANK63P
+012700             CD63O-MSG                                            DBANK63P
+012800        GO TO DBANK63P-EXIT                                       DBANK63P
+012900     END-IF.                                                      DBANK63P
+013000                                                                  DBANK63P
+013100 DORMANT-ACCOUNT-LOOP.                                            DBANK63P
+013200     EXEC SQL                                                     DBANK63P
+013300          FETCH DORMANT_ACC_CSR                                   DBANK63P
+013400          INTO :DCL-BAC-PID,                                      DBANK63P
+013500               :DCL-BAC-ACCNO,                                    DBANK63P
+013600               :DCL-BAC-BALANCE                                   DBANK63P
+013700     END-EXEC.                                                    DBANK63P
+013800     IF SQLCODE IS EQUAL TO +100                                  DBANK63P
+013900        GO TO DORMANT-ACCOUNT-LOOP-EXIT                           DBANK63P
+014000     END-IF.                                                      DBANK63P
+014100     IF SQLCODE IS NOT EQUAL TO ZERO                              DBANK63P
+014200        SET CD63O-RUN-FAIL TO TRUE                                DBANK63P
+014300        MOVE 'Unable to read the dormant-account cursor' TO       DBANK63P
+014400             CD63O-MSG                                            DBANK63P
+014500        GO TO DORMANT-ACCOUNT-LOOP-EXIT                           DBANK63P
+014600     END-IF.                                                      DBANK63P
+014800     ADD 1 TO CD63O-DORMANT-COUNT.                                DBANK63P
+014900     PERFORM LOG-DORMANT-ACCOUNT THRU                             DBANK63P
+015000             LOG-DORMANT-ACCOUNT-EXIT.                            DBANK63P
+015100     GO TO DORMANT-ACCOUNT-LOOP.                                  DBANK63P
+015200 DORMANT-ACCOUNT-LOOP-EXIT.                                       DBANK63P
+015300     EXEC SQL                                                     DBANK63P
+015400          CLOSE DORMANT_ACC_CSR                                   DBANK63P
+015500     END-EXEC.                                                    DBANK63P
+015600                                                                  DBANK63P
+015700 DBANK63P-EXIT.                                                   DBANK63P
+015800***************************************************************** DBANK63P
+015900* Move the result back to the callers area                      * DBANK63P
+016000***************************************************************** DBANK63P
+016100     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       DBANK63P
+016200                                                                  DBANK63P
+016300***************************************************************** DBANK63P
+016400* Return to our caller                                          * DBANK63P
+016500***************************************************************** DBANK63P
+016600 COPY CRETURN.                                                    DBANK63P
+016700                                                                  DBANK63P
+016800***************************************************************** DBANK63P
+016900* Log this dormant account to the exception log - BNKEXCP - via  * DBANK63P
+017000* DBANK16P, the same building block DBANK51P's data-quality      * DBANK63P
+017100* validation pass uses, so compliance has one place to look for  * DBANK63P
+017200* every exception this system raises                            * DBANK63P
+017300***************************************************************** DBANK63P
+017400 LOG-DORMANT-ACCOUNT.                                             DBANK63P
+017500     MOVE DCL-BAC-PID TO CD16I-PERSON-PID.                        DBANK63P
+017600     MOVE WS-PROGRAM-ID TO CD16I-PROGRAM.                         DBANK63P
+017700     STRING 'DORMANT ACCOUNT ' DCL-BAC-ACCNO                      DBANK63P
+017800            ' - NO ACTIVITY IN ' WS-DORMANT-DAYS-THRESHOLD         DBANK63P
+017900            ' DAYS, BALANCE ' DCL-BAC-BALANCE                      DBANK63P
+018000            DELIMITED BY SIZE INTO CD16I-MESSAGE.                  DBANK63P
+018100     CALL 'DBANK16P' USING WS-16-COMMAREA.                        DBANK63P
+018200     IF CD16O-INSERT-FAIL                                        DBANK63P
+018300        ADD 1 TO CD63O-LOG-FAILURES                              DBANK63P
+018400     ELSE                                                         DBANK63P
+018500        ADD 1 TO CD63O-EXCEPTIONS-LOGGED                         DBANK63P
+018600     END-IF.                                                      DBANK63P
+018700 LOG-DORMANT-ACCOUNT-EXIT.                                        DBANK63P
+018800     EXIT.                                                        DBANK63P
+018900                                                                  DBANK63P
