@@ -0,0 +1,21 @@
+000100***************************************************************** CBANKX16
+000200*                                                               * CBANKX16
+000300*  Copyright(C) 1998-2002 Micro Focus. All Rights Reserved.     * CBANKX16
+000400*                                                               * CBANKX16
+000500***************************************************************** CBANKX16
+000600                                                                  CBANKX16
+000700***************************************************************** CBANKX16
+000800* CBANKX16.CPY (CICS Version)                                   * CBANKX16
+000900*---------------------------------------------------------------* CBANKX16
+001000* This copybook is used to provide an common means of calling   * CBANKX16
+001100* data access module DBANK16P so that the that module using     * CBANKX16
+001200* this copy book is insensitive to it environment.              * CBANKX16
+001300* There are different versions for CICS, IMS and INET.          * CBANKX16
+001400***************************************************************** CBANKX16
+001500* by default use CICS commands to call the module                 CBANKX16
+001600    EXEC CICS LINK PROGRAM('DBANK16P')                            CBANKX16
+001700                   COMMAREA(CD16-DATA)                            CBANKX16
+001800                   LENGTH(LENGTH OF CD16-DATA)                    CBANKX16
+001900    END-EXEC                                                      CBANKX16
+002000*    CALL 'DBANK16P' USING CD16-DATA                              CBANKX16
+002100                                                                  CBANKX16
