@@ -1,118 +1,195 @@
-000100***************************************************************** DBANK01P
-000200*                                                               * DBANK01P
-000300*   Copyright (C) 1998-2002 Micro Focus. All Rights Reserved.   * DBANK01P
-000400*   This demonstration program is provided for use by users     * DBANK01P
-000500*   of Micro Focus products and may be used, modified and       * DBANK01P
-000600*   distributed as part of your application provided that       * DBANK01P
-000700*   you properly acknowledge the copyright of Micro Focus       * DBANK01P
-000800*   in this material.                                           * DBANK01P
-000900*                                                               * DBANK01P
-001000***************************************************************** DBANK01P
-001100                                                                  DBANK01P
-001200***************************************************************** DBANK01P
-001300* Program:     DBANK01P.CBL                                     * DBANK01P
-001400* Function:    Obtain User details                              * DBANK01P
-001500*              SQL version                                      * DBANK01P
-001600***************************************************************** DBANK01P
-001700                                                                  DBANK01P
-001800 IDENTIFICATION DIVISION.                                         DBANK01P
-001900 PROGRAM-ID.                                                      DBANK01P
-002000     DBANK01P.                                                    DBANK01P
-002100 DATE-WRITTEN.                                                    DBANK01P
-002200     September 2002.                                              DBANK01P
-002300 DATE-COMPILED.                                                   DBANK01P
-002400     Today.                                                       DBANK01P
-002500                                                                  DBANK01P
-002600 ENVIRONMENT DIVISION.                                            DBANK01P
-002700                                                                  DBANK01P
-002800 DATA DIVISION.                                                   DBANK01P
-002900                                                                  DBANK01P
-003000 WORKING-STORAGE SECTION.                                         DBANK01P
-003100 01  WS-MISC-STORAGE.                                             DBANK01P
-003200   05  WS-PROGRAM-ID                         PIC X(8)             DBANK01P
-003300       VALUE 'DBANK01P'.                                          DBANK01P
-003400   05  WS-COMMAREA-LENGTH                    PIC 9(5).            DBANK01P
-003500   05  SQLCODE-DISP                          PIC 9(5).            DBANK01P
-004100
-           EXEC SQL                                                     DBANK01P
-004200          BEGIN DECLARE SECTION                                   DBANK01P
-004300     END-EXEC.                                                    DBANK01P
-003600
-       01  WS-COMMAREA.                                                 DBANK01P
-003700     EXEC SQL                                                     DBANK01P
-003800          INCLUDE CBANKD01                                        DBANK01P
-003900     END-EXEC.                                                    DBANK01P
-004000                                                                  DBANK01P
-004400     EXEC SQL                                                     DBANK01P
-004500          INCLUDE CBANKSCS                                        DBANK01P
-004600     END-EXEC.                                                    DBANK01P
-004700     EXEC SQL                                                     DBANK01P
-004800          INCLUDE SQLCA                                           DBANK01P
-004900     END-EXEC.                                                    DBANK01P
-005000                                                                  DBANK01P
-005100 COPY CABENDD.                                                    DBANK01P
-           EXEC SQL                                                     DBANK01P
-004200          END DECLARE SECTION                                     DBANK01P
-004300     END-EXEC.                                                    DBANK01P
-005200                                                                  DBANK01P
-005300 LINKAGE SECTION.                                                 DBANK01P
-005400 01  DFHCOMMAREA.                                                 DBANK01P
-005500   05  LK-COMMAREA                           PIC X(1)             DBANK01P
-005600       OCCURS 1 TO 6144 TIMES                                     DBANK01P
-005700         DEPENDING ON WS-COMMAREA-LENGTH.                         DBANK01P
-005800                                                                  DBANK01P
-005900 COPY CENTRY.                                                     DBANK01P
-006000***************************************************************** DBANK01P
-006100* Move the passed data to our area                              * DBANK01P
-006200***************************************************************** DBANK01P
-006300     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.            DBANK01P
-006400     MOVE DFHCOMMAREA TO WS-COMMAREA.                             DBANK01P
-006500                                                                  DBANK01P
-006600***************************************************************** DBANK01P
-006700* Initialize our output area                                    * DBANK01P
-006800***************************************************************** DBANK01P
-006900     MOVE SPACES TO CD01O-DATA.                                   DBANK01P
-007000                                                                  DBANK01P
-007100***************************************************************** DBANK01P
-007200* Now attempt to get the requested record                       * DBANK01P
-007300***************************************************************** DBANK01P
-007400     EXEC SQL                                                     DBANK01P
-007500          SELECT CS.BCS_PID,                                      DBANK01P
-007600                 CS.BCS_NAME                                      DBANK01P
-007700          INTO :DCL-BCS-PID,                                      DBANK01P
-007800               :DCL-BCS-NAME                                      DBANK01P
-007900          FROM BNKCUST CS                                         DBANK01P
-008000          WHERE CS.BCS_PID = :CD01I-PERSON-PID                    DBANK01P
-008100     END-EXEC.                                                    DBANK01P
-008200                                                                  DBANK01P
-008600     EVALUATE SQLCODE
-008300***************************************************************** DBANK01P
-008400* Did we get the record OK                                      * DBANK01P
-008500***************************************************************** DBANK01P
-              WHEN ZERO                                                 DBANK01P
-008700             MOVE DCL-BCS-PID TO CD01O-PERSON-PID                 DBANK01P
-008800             MOVE DCL-BCS-NAME TO CD01O-PERSON-NAME               DBANK01P
-008900        WHEN +100                                                 DBANK01P
-009100***************************************************************** DBANK01P
-009200* Was the record not found?                                     * DBANK01P
-009300***************************************************************** DBANK01P
-009500             MOVE SPACES TO CD01O-PERSON-PID                      DBANK01P
-009600             MOVE 'Person not found' TO CD01O-PERSON-NAME         DBANK01P
-009700        WHEN OTHER                                                DBANK01P
-009500             MOVE SPACES TO CD01O-PERSON-PID                      DBANK01P
-009600             MOVE SQLCODE to SQLCODE-DISP
-                   STRING 'SQLCODE : ' delimited by size
-                          SQLCODE-DISP delimited by size
-                     INTO CD01O-PERSON-NAME                             DBANK01P
-009800             END-STRING
-           END-EVALUATE                                                 DBANK01P
-009900***************************************************************** DBANK01P
-010000* Move the result back to the callers area                      * DBANK01P
-010100***************************************************************** DBANK01P
-010200     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       DBANK01P
-010300                                                                  DBANK01P
-010400***************************************************************** DBANK01P
-010500* Return to our caller                                          * DBANK01P
-010600***************************************************************** DBANK01P
-010700 COPY CRETURN.                                                    DBANK01P
-010800                                                                  DBANK01P
+000100***************************************************************** DBANK01P
+000200*                                                               * DBANK01P
+000300*   Copyright (C) 1998-2002 Micro Focus. All Rights Reserved.   * DBANK01P
+000400*   This demonstration program is provided for use by users     * DBANK01P
+000500*   of Micro Focus products and may be used, modified and       * DBANK01P
+000600*   distributed as part of your application provided that       * DBANK01P
+000700*   you properly acknowledge the copyright of Micro Focus       * DBANK01P
+000800*   in this material.                                           * DBANK01P
+000900*                                                               * DBANK01P
+001000***************************************************************** DBANK01P
+001100                                                                  DBANK01P
+001200***************************************************************** DBANK01P
+001300* Program:     DBANK01P.CBL                                     * DBANK01P
+001400* Function:    Obtain User details                              * DBANK01P
+001500*              SQL version                                      * DBANK01P
+001600***************************************************************** DBANK01P
+001700                                                                  DBANK01P
+001800 IDENTIFICATION DIVISION.                                         DBANK01P
+001900 PROGRAM-ID.                                                      DBANK01P
+002000     DBANK01P.                                                    DBANK01P
+002100 DATE-WRITTEN.                                                    DBANK01P
+002200     September 2002.                                              DBANK01P
+002300 DATE-COMPILED.                                                   DBANK01P
+002400     Today.                                                       DBANK01P
+002500                                                                  DBANK01P
+002600 ENVIRONMENT DIVISION.                                            DBANK01P
+002700                                                                  DBANK01P
+002800 DATA DIVISION.                                                   DBANK01P
+002900                                                                  DBANK01P
+003000 WORKING-STORAGE SECTION.                                         DBANK01P
+003100 01  WS-MISC-STORAGE.                                             DBANK01P
+003200   05  WS-PROGRAM-ID                         PIC X(8)             DBANK01P
+003300       VALUE 'DBANK01P'.                                          DBANK01P
+003400   05  WS-COMMAREA-LENGTH                    PIC 9(5).            DBANK01P
+003500   05  SQLCODE-DISP                          PIC 9(5).            DBANK01P
+003510   05  WS-NEW-FAIL-COUNT                     PIC S9(4) COMP.      DBANK01P
+003520   05  WS-MAX-FAIL-ATTEMPTS                  PIC S9(4) COMP       DBANK01P
+003530       VALUE +3.                                                  DBANK01P
+004100
+           EXEC SQL                                                     DBANK01P
+004200          BEGIN DECLARE SECTION                                   DBANK01P
+004300     END-EXEC.                                                    DBANK01P
+003600
+       01  WS-COMMAREA.                                                 DBANK01P
+003700     EXEC SQL                                                     DBANK01P
+003800          INCLUDE CBANKD01                                        DBANK01P
+003900     END-EXEC.                                                    DBANK01P
+004000                                                                  DBANK01P
+004400     EXEC SQL                                                     DBANK01P
+004500          INCLUDE CBANKSCS                                        DBANK01P
+004600     END-EXEC.                                                    DBANK01P
+004700     EXEC SQL                                                     DBANK01P
+004800          INCLUDE SQLCA                                           DBANK01P
+004900     END-EXEC.                                                    DBANK01P
+005000                                                                  DBANK01P
+005100 COPY CABENDD.                                                    DBANK01P
+           EXEC SQL                                                     DBANK01P
+004200          END DECLARE SECTION                                     DBANK01P
+004300     END-EXEC.                                                    DBANK01P
+005200                                                                  DBANK01P
+005300 LINKAGE SECTION.                                                 DBANK01P
+005400 01  DFHCOMMAREA.                                                 DBANK01P
+005500   05  LK-COMMAREA                           PIC X(1)             DBANK01P
+005600       OCCURS 1 TO 6144 TIMES                                     DBANK01P
+005700         DEPENDING ON WS-COMMAREA-LENGTH.                         DBANK01P
+005800                                                                  DBANK01P
+005900 COPY CENTRY.                                                     DBANK01P
+006000***************************************************************** DBANK01P
+006100* Move the passed data to our area                              * DBANK01P
+006200***************************************************************** DBANK01P
+006300     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.            DBANK01P
+006400     MOVE DFHCOMMAREA TO WS-COMMAREA.                             DBANK01P
+006500                                                                  DBANK01P
+006600***************************************************************** DBANK01P
+006700* Initialize our output area                                    * DBANK01P
+006800***************************************************************** DBANK01P
+006900     MOVE SPACES TO CD01O-DATA.                                   DBANK01P
+007000                                                                  DBANK01P
+007100***************************************************************** DBANK01P
+007200* Now attempt to get the requested record                       * DBANK01P
+007300***************************************************************** DBANK01P
+007400     EXEC SQL                                                     DBANK01P
+007500          SELECT CS.BCS_PID,                                      DBANK01P
+007600                 CS.BCS_NAME,                                     DBANK01P
+007610                 CS.BCS_PSWD,                                    DBANK01P
+007620                 CS.BCS_FAIL_COUNT,                              DBANK01P
+007630                 CS.BCS_LOCKED,                                  DBANK01P
+007640                 CS.BCS_COLOUR_PREF                              DBANK01P
+007700          INTO :DCL-BCS-PID,                                      DBANK01P
+007800               :DCL-BCS-NAME,                                     DBANK01P
+007810               :DCL-BCS-PSWD,                                    DBANK01P
+007820               :DCL-BCS-FAIL-COUNT,                              DBANK01P
+007830               :DCL-BCS-LOCKED,                                  DBANK01P
+007840               :DCL-BCS-COLOUR-PREF                              DBANK01P
+007900          FROM BNKCUST CS                                         DBANK01P
+008000          WHERE CS.BCS_PID = :CD01I-PERSON-PID                    DBANK01P
+008100     END-EXEC.                                                    DBANK01P
+008200                                                                  DBANK01P
+008600     EVALUATE SQLCODE
+008300***************************************************************** DBANK01P
+008400* Did we get the record OK                                      * DBANK01P
+008500***************************************************************** DBANK01P
+              WHEN ZERO                                                 DBANK01P
+008610*        Found the row - before trusting the password, see if   DBANK01P
+008620*        this account is already locked out from prior          DBANK01P
+008630*        failed signon attempts                                 DBANK01P
+008640             IF DCL-BCS-LOCKED IS EQUAL TO 'Y'                    DBANK01P
+008650                MOVE SPACES TO CD01O-PERSON-PID                  DBANK01P
+008660                SET CD01O-SIGNON-LOCKED TO TRUE                  DBANK01P
+008670                MOVE 'Account locked - too many failed attempts' DBANK01P
+008680                  TO CD01O-PERSON-NAME                          DBANK01P
+008690             ELSE                                                DBANK01P
+008692                IF DCL-BCS-PSWD IS NOT EQUAL TO CD01I-PSWD       DBANK01P
+008694                   MOVE SPACES TO CD01O-PERSON-PID               DBANK01P
+008696                   PERFORM RECORD-FAILED-SIGNON THRU             DBANK01P
+008698                           RECORD-FAILED-SIGNON-EXIT             DBANK01P
+008699                   IF CD01O-SIGNON-LOCKED                        DBANK01P
+008699                      MOVE 'Account locked - too many failed'    DBANK01P
+008699                        TO CD01O-PERSON-NAME                     DBANK01P
+008699                   ELSE                                         DBANK01P
+008699                      SET CD01O-SIGNON-BAD-PSWD TO TRUE         DBANK01P
+008699                      MOVE 'Invalid password' TO                DBANK01P
+008699                        CD01O-PERSON-NAME                       DBANK01P
+008699                   END-IF                                       DBANK01P
+008699                ELSE                                            DBANK01P
+008700                   SET CD01O-SIGNON-OK TO TRUE                  DBANK01P
+008700                   PERFORM RESET-FAILED-SIGNON THRU             DBANK01P
+008700                           RESET-FAILED-SIGNON-EXIT             DBANK01P
+008700                   MOVE DCL-BCS-PID TO CD01O-PERSON-PID         DBANK01P
+008800                   MOVE DCL-BCS-NAME TO CD01O-PERSON-NAME       DBANK01P
+008810                   MOVE DCL-BCS-COLOUR-PREF TO                    DBANK01P
+008820                     CD01O-COLOUR-PREF                            DBANK01P
+008800                END-IF                                          DBANK01P
+008800             END-IF                                             DBANK01P
+008900        WHEN +100                                                 DBANK01P
+009100***************************************************************** DBANK01P
+009200* Was the record not found?                                     * DBANK01P
+009300***************************************************************** DBANK01P
+009500             MOVE SPACES TO CD01O-PERSON-PID                      DBANK01P
+009600             MOVE 'Person not found' TO CD01O-PERSON-NAME         DBANK01P
+009700        WHEN OTHER                                                DBANK01P
+009500             MOVE SPACES TO CD01O-PERSON-PID                      DBANK01P
+009600             MOVE SQLCODE to SQLCODE-DISP
+                   STRING 'SQLCODE : ' delimited by size
+                          SQLCODE-DISP delimited by size
+                     INTO CD01O-PERSON-NAME                             DBANK01P
+009800             END-STRING
+           END-EVALUATE                                                 DBANK01P
+009900***************************************************************** DBANK01P
+010000* Move the result back to the callers area                      * DBANK01P
+010100***************************************************************** DBANK01P
+010200     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       DBANK01P
+010300                                                                  DBANK01P
+010400***************************************************************** DBANK01P
+010500* Return to our caller                                          * DBANK01P
+010600***************************************************************** DBANK01P
+010700 COPY CRETURN.                                                    DBANK01P
+010810                                                                  DBANK01P
+010820***************************************************************** DBANK01P
+010830* Bump the failed-signon counter for this user, locking the     * DBANK01P
+010840* account once WS-MAX-FAIL-ATTEMPTS is reached                  * DBANK01P
+010850***************************************************************** DBANK01P
+010860 RECORD-FAILED-SIGNON.                                           DBANK01P
+010870     COMPUTE WS-NEW-FAIL-COUNT = DCL-BCS-FAIL-COUNT + 1.          DBANK01P
+010880     EXEC SQL                                                    DBANK01P
+010890          UPDATE BNKCUST                                         DBANK01P
+010900             SET BCS_FAIL_COUNT = :WS-NEW-FAIL-COUNT             DBANK01P
+010910           WHERE BCS_PID = :CD01I-PERSON-PID                     DBANK01P
+010920     END-EXEC.                                                   DBANK01P
+010930     IF WS-NEW-FAIL-COUNT IS GREATER THAN OR EQUAL TO             DBANK01P
+010940                            WS-MAX-FAIL-ATTEMPTS                  DBANK01P
+010950        EXEC SQL                                                 DBANK01P
+010960             UPDATE BNKCUST                                      DBANK01P
+010970                SET BCS_LOCKED = 'Y'                             DBANK01P
+010980              WHERE BCS_PID = :CD01I-PERSON-PID                  DBANK01P
+010990        END-EXEC                                                 DBANK01P
+011000        SET CD01O-SIGNON-LOCKED TO TRUE                          DBANK01P
+011010     END-IF.                                                     DBANK01P
+011020 RECORD-FAILED-SIGNON-EXIT.                                      DBANK01P
+011030     EXIT.                                                       DBANK01P
+011040                                                                 DBANK01P
+011050***************************************************************** DBANK01P
+011060* Clear the failed-signon counter after a successful signon     * DBANK01P
+011070***************************************************************** DBANK01P
+011080 RESET-FAILED-SIGNON.                                            DBANK01P
+011090     IF DCL-BCS-FAIL-COUNT IS GREATER THAN ZERO                  DBANK01P
+011100        EXEC SQL                                                 DBANK01P
+011110             UPDATE BNKCUST                                      DBANK01P
+011120                SET BCS_FAIL_COUNT = 0                           DBANK01P
+011130              WHERE BCS_PID = :CD01I-PERSON-PID                  DBANK01P
+011140        END-EXEC                                                 DBANK01P
+011150     END-IF.                                                     DBANK01P
+011160 RESET-FAILED-SIGNON-EXIT.                                       DBANK01P
+011170     EXIT.                                                       DBANK01P
+010800                                                                  DBANK01P
