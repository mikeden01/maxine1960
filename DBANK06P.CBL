@@ -38,6 +38,8 @@
 003500   05  WS-SUB1                               PIC S9(4) COMP.      DBANK06P
 003600   05  WS-SUB2                               PIC S9(4) COMP.      DBANK06P
 003700   05  WS-TRANS-COUNT                        PIC S9(9) COMP.      DBANK06P
+003710   05  WS-FROM-SUB-TYPE                      PIC X(1).            DBANK06P
+003720   05  WS-TO-SUB-TYPE                        PIC X(1).            DBANK06P
 003800                                                                  DBANK06P
 003900 01  WS-COMMAREA.                                                 DBANK06P
 004000     EXEC SQL                                                     DBANK06P
@@ -76,6 +78,19 @@
 007300* Initialize our output area                                    * DBANK06P
 007400***************************************************************** DBANK06P
 007500     MOVE SPACES TO CD06O-DATA.                                   DBANK06P
+007510***************************************************************** DBANK06P
+007520* An interest accrual is a credit the bank itself generates, not* DBANK06P
+007530* an outgoing transfer, so it is posted under its own sub-type  * DBANK06P
+007540* rather than the '1'/'2' pair a customer-initiated transfer    * DBANK06P
+007550* uses - this keeps it out of the daily-transfer-limit totals   * DBANK06P
+007560***************************************************************** DBANK06P
+007570     IF CD06I-INTEREST-POSTING                                    DBANK06P
+007580        MOVE '3' TO WS-FROM-SUB-TYPE                              DBANK06P
+007590        MOVE '4' TO WS-TO-SUB-TYPE                                DBANK06P
+007591     ELSE                                                         DBANK06P
+007592        MOVE '1' TO WS-FROM-SUB-TYPE                              DBANK06P
+007593        MOVE '2' TO WS-TO-SUB-TYPE                                DBANK06P
+007594     END-IF.                                                      DBANK06P
 007600                                                                  DBANK06P
 007700***************************************************************** DBANK06P
 007800* Insert two rows/records into the database/file                * DBANK06P
@@ -96,7 +111,7 @@
 009300                       BTX_DATA_OLD)                              DBANK06P
 009400          VALUES (:CD06I-PERSON-PID,                              DBANK06P
 009500                  '1',                                            DBANK06P
-009600                  '1',                                            DBANK06P
+009600                  :WS-FROM-SUB-TYPE,                              DBANK06P
 009700                  :CD06I-FROM-ACC,                                DBANK06P
 009800                  :CD06I-TIMESTAMP,                               DBANK06P
 009900                  :CD06I-FROM-AMOUNT,                             DBANK06P
@@ -128,7 +143,7 @@
 012500                       BTX_DATA_OLD)                              DBANK06P
 012600          VALUES (:CD06I-PERSON-PID,                              DBANK06P
 012700                  '1',                                            DBANK06P
-012800                  '2',                                            DBANK06P
+012800                  :WS-TO-SUB-TYPE,                                DBANK06P
 012900                  :CD06I-TO-ACC,                                  DBANK06P
 013000                  :CD06I-TIMESTAMP,                               DBANK06P
 013100                  :CD06I-TO-AMOUNT,                               DBANK06P
