@@ -19,3 +19,13 @@
 001900   05  ABEND-MSG                             PIC X(72)            CABENDD
 002000       VALUE SPACES.                                              CABENDD
 002100                                                                  CABENDD
+002200***************************************************************** CABENDD
+002300* Incident log work area                                          CABENDD
+002400*---------------------------------------------------------------  CABENDD
+002500* This area is used to pass a record of an abend to the I/O       CABENDD
+002600* program (DBANK15P) which persists it to the incident log so     CABENDD
+002700* it can be reviewed after the fact.                              CABENDD
+002800***************************************************************** CABENDD
+002900  01  WS-INCIDENT-DATA.                                           CABENDD
+003000  COPY CBANKD15.                                                  CABENDD
+003100                                                                  CABENDD
