@@ -0,0 +1,164 @@
+000100***************************************************************** DBANK09P
+000200*                                                               * DBANK09P
+000300*   Copyright (C) 1998-2002 Micro Focus. All Rights Reserved.   * DBANK09P
+000400*   This demonstration program is provided for use by users     * DBANK09P
+000500*   of Micro Focus products and may be used, modified and       * DBANK09P
+000600*   distributed as part of your application provided that       * DBANK09P
+000700*   you properly acknowledge the copyright of Micro Focus       * DBANK09P
+000800*   in this material.                                           * DBANK09P
+000900*                                                               * DBANK09P
+001000***************************************************************** DBANK09P
+001100                                                                  DBANK09P
+001200***************************************************************** DBANK09P
+001300* Program:     DBANK09P.CBL                                     * DBANK09P
+001400* Function:    Freeze, reactivate or close a customer's         * DBANK09P
+001500*              account                                          * DBANK09P
+001600*              SQL version                                      * DBANK09P
+001700***************************************************************** DBANK09P
+001800                                                                  DBANK09P
+001900 IDENTIFICATION DIVISION.                                         DBANK09P
+002000 PROGRAM-ID.                                                      DBANK09P
+002100     DBANK09P.                                                    DBANK09P
+002200 DATE-WRITTEN.                                                    DBANK09P
+002300     August 2026.                                                 DBANK09P
+002400 DATE-COMPILED.                                                   DBANK09P
+002500     Today.                                                       DBANK09P
+002600                                                                  DBANK09P
+002700 ENVIRONMENT DIVISION.                                            DBANK09P
+002800                                                                  DBANK09P
+002900 DATA DIVISION.                                                   DBANK09P
+003000                                                                  DBANK09P
+003100 WORKING-STORAGE SECTION.                                         DBANK09P
+003200     EXEC SQL                                                     DBANK09P
+003300          BEGIN DECLARE SECTION                                   DBANK09P
+003400     END-EXEC.                                                    DBANK09P
+003500 01  WS-MISC-STORAGE.                                              DBANK09P
+003600   05  WS-PROGRAM-ID                         PIC X(8)             DBANK09P
+003700       VALUE 'DBANK09P'.                                          DBANK09P
+003800   05  WS-COMMAREA-LENGTH                    PIC 9(5).            DBANK09P
+003900   05  WS-CURR-BALANCE                       PIC S9(7)V99.        DBANK09P
+004000                                                                  DBANK09P
+004100 01  WS-COMMAREA.                                                 DBANK09P
+004200     EXEC SQL                                                     DBANK09P
+004300          INCLUDE CBANKD09                                        DBANK09P
+004400     END-EXEC.                                                    DBANK09P
+004500                                                                  DBANK09P
+004600     EXEC SQL                                                     DBANK09P
+004700          INCLUDE CBANKSAC                                        DBANK09P
+004800     END-EXEC.                                                    DBANK09P
+004900     EXEC SQL                                                     DBANK09P
+005000          INCLUDE SQLCA                                           DBANK09P
+005100     END-EXEC.                                                    DBANK09P
+005200                                                                  DBANK09P
+005300 COPY CABENDD.                                                    DBANK09P
+005400     EXEC SQL                                                     DBANK09P
+005500          END DECLARE SECTION                                     DBANK09P
+005600     END-EXEC.                                                    DBANK09P
+005700                                                                  DBANK09P
+005800 LINKAGE SECTION.                                                 DBANK09P
+005900 01  DFHCOMMAREA.                                                 DBANK09P
+006000   05  LK-COMMAREA                           PIC X(1)             DBANK09P
+006100       OCCURS 1 TO 6144 TIMES                                     DBANK09P
+006200         DEPENDING ON WS-COMMAREA-LENGTH.                         DBANK09P
+006300                                                                  DBANK09P
+006400 COPY CENTRY.                                                     DBANK09P
+006500***************************************************************** DBANK09P
+006600* Move the passed data to our area                              * DBANK09P
+006700***************************************************************** DBANK09P
+006800     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.            DBANK09P
+006900     MOVE DFHCOMMAREA TO WS-COMMAREA.                             DBANK09P
+007000                                                                  DBANK09P
+007100***************************************************************** DBANK09P
+007200* Initialize our output area                                    * DBANK09P
+007300***************************************************************** DBANK09P
+007400     MOVE SPACES TO CD09O-DATA.                                   DBANK09P
+007500     SET CD09O-UPDATE-FAIL TO TRUE.                               DBANK09P
+007600                                                                  DBANK09P
+007700***************************************************************** DBANK09P
+007800* A closed account can only be closed once its balance is zero  * DBANK09P
+007900* so look the current balance up before allowing the close      * DBANK09P
+008000***************************************************************** DBANK09P
+008100     IF CD09I-CLOSE                                               DBANK09P
+008200        EXEC SQL                                                  DBANK09P
+008300             SELECT BAC_BALANCE                                   DBANK09P
+008400             INTO :WS-CURR-BALANCE                                DBANK09P
+008500             FROM BNKACC                                          DBANK09P
+008600             WHERE BAC_PID = :CD09I-PERSON-PID AND                DBANK09P
+008700                   BAC_ACCNO = :CD09I-ACC-NO                      DBANK09P
+008800        END-EXEC                                                  DBANK09P
+008900        IF SQLCODE IS NOT EQUAL TO ZERO                           DBANK09P
+009000           MOVE 'Account not found' TO CD09O-MSG                  DBANK09P
+009100           GO TO DBANK09P-EXIT                                    DBANK09P
+009200        END-IF                                                    DBANK09P
+009300        IF WS-CURR-BALANCE IS NOT EQUAL TO ZERO                   DBANK09P
+009400           MOVE 'Cannot close an account with a non-zero balance' DBANK09P
+009500             TO CD09O-MSG                                         DBANK09P
+009600           GO TO DBANK09P-EXIT                                    DBANK09P
+009700        END-IF                                                    DBANK09P
+009800     END-IF.                                                      DBANK09P
+009900                                                                  DBANK09P
+010000***************************************************************** DBANK09P
+010100* Apply the requested status change - each action is only       * DBANK09P
+010200* allowed from the status it makes sense to come from            * DBANK09P
+010300***************************************************************** DBANK09P
+010400     EVALUATE TRUE                                                DBANK09P
+010500       WHEN CD09I-FREEZE                                          DBANK09P
+010600         MOVE 'F' TO CD09O-NEW-STATUS                             DBANK09P
+010700         EXEC SQL                                                 DBANK09P
+010800              UPDATE BNKACC                                       DBANK09P
+010900              SET BAC_STATUS = 'F'                                DBANK09P
+011000              WHERE BAC_PID = :CD09I-PERSON-PID AND               DBANK09P
+011100                    BAC_ACCNO = :CD09I-ACC-NO AND                 DBANK09P
+011200                    BAC_STATUS = ' '                              DBANK09P
+011300         END-EXEC                                                 DBANK09P
+011400       WHEN CD09I-REACTIVATE                                      DBANK09P
+011500         MOVE ' ' TO CD09O-NEW-STATUS                             DBANK09P
+011600         EXEC SQL                                                 DBANK09P
+011700              UPDATE BNKACC                                       DBANK09P
+011800              SET BAC_STATUS = ' '                                DBANK09P
+011900              WHERE BAC_PID = :CD09I-PERSON-PID AND               DBANK09P
+012000                    BAC_ACCNO = :CD09I-ACC-NO AND                 DBANK09P
+012100                    BAC_STATUS = 'F'                              DBANK09P
+012200         END-EXEC                                                 DBANK09P
+012300       WHEN CD09I-CLOSE                                           DBANK09P
+012400         MOVE 'C' TO CD09O-NEW-STATUS                             DBANK09P
+012500         EXEC SQL                                                 DBANK09P
+012600              UPDATE BNKACC                                       DBANK09P
+012700              SET BAC_STATUS = 'C'                                DBANK09P
+012800              WHERE BAC_PID = :CD09I-PERSON-PID AND               DBANK09P
+012900                    BAC_ACCNO = :CD09I-ACC-NO AND                 DBANK09P
+013000                    BAC_STATUS IS NOT EQUAL TO 'C'                DBANK09P
+013100         END-EXEC                                                 DBANK09P
+013200     END-EVALUATE.                                                DBANK09P
+013300                                                                  DBANK09P
+013400***************************************************************** DBANK09P
+013500* Did we update the record OK                                   * DBANK09P
+013600***************************************************************** DBANK09P
+013700     IF SQLCODE IS NOT EQUAL TO ZERO                              DBANK09P
+013800        MOVE SPACES TO CD09O-NEW-STATUS                           DBANK09P
+013900        MOVE 'Unable to update account status - it may have'     DBANK09P
+014000          TO CD09O-MSG                                            DBANK09P
+014100        GO TO DBANK09P-EXIT                                       DBANK09P
+014200     END-IF.                                                      DBANK09P
+014300                                                                  DBANK09P
+014400     SET CD09O-UPDATE-OK TO TRUE.                                 DBANK09P
+014500     EVALUATE TRUE                                                DBANK09P
+014600       WHEN CD09I-FREEZE                                          DBANK09P
+014700         MOVE 'Account frozen' TO CD09O-MSG                       DBANK09P
+014800       WHEN CD09I-REACTIVATE                                      DBANK09P
+014900         MOVE 'Account reactivated' TO CD09O-MSG                  DBANK09P
+015000       WHEN CD09I-CLOSE                                           DBANK09P
+015100         MOVE 'Account closed' TO CD09O-MSG                       DBANK09P
+015200     END-EVALUATE.                                                DBANK09P
+015300                                                                  DBANK09P
+015400 DBANK09P-EXIT.                                                   DBANK09P
+015500***************************************************************** DBANK09P
+015600* Move the result back to the callers area                      * DBANK09P
+015700***************************************************************** DBANK09P
+015800     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       DBANK09P
+015900                                                                  DBANK09P
+016000***************************************************************** DBANK09P
+016100* Return to our caller                                          * DBANK09P
+016200***************************************************************** DBANK09P
+016300 COPY CRETURN.                                                    DBANK09P
+016400                                                                  DBANK09P
