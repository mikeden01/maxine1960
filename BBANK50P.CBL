@@ -0,0 +1,541 @@
+000100***************************************************************** BBANK50P
+000200*                                                               * BBANK50P
+000300*   Copyright (C) 1998-2002 Micro Focus. All Rights Reserved.   * BBANK50P
+000400*   This demonstration program is provided for use by users     * BBANK50P
+000500*   of Micro Focus products and may be used, modified and       * BBANK50P
+000600*   distributed as part of your application provided that       * BBANK50P
+000700*   you properly acknowledge the copyright of Micro Focus       * BBANK50P
+000800*   in this material.                                           * BBANK50P
+000900*                                                               * BBANK50P
+001000***************************************************************** BBANK50P
+001100                                                                  BBANK50P
+001200***************************************************************** BBANK50P
+001300* Program:     BBANK50P.CBL                                     * BBANK50P
+001400* Layer:       Business logic                                   * BBANK50P
+001500* Function:    Transfer funds between two accounts              * BBANK50P
+001600***************************************************************** BBANK50P
+001700                                                                  BBANK50P
+001800 IDENTIFICATION DIVISION.                                         BBANK50P
+001900 PROGRAM-ID.                                                      BBANK50P
+002000     BBANK50P.                                                    BBANK50P
+002100 DATE-WRITTEN.                                                    BBANK50P
+002200     September 2002.                                              BBANK50P
+002300 DATE-COMPILED.                                                   BBANK50P
+002400     Today.                                                       BBANK50P
+002500                                                                  BBANK50P
+002600 ENVIRONMENT DIVISION.                                            BBANK50P
+002700                                                                  BBANK50P
+002800 DATA DIVISION.                                                   BBANK50P
+002900 WORKING-STORAGE SECTION.                                         BBANK50P
+003000 01  WS-MISC-STORAGE.                                             BBANK50P
+003100   05  WS-PROGRAM-ID                         PIC X(8)             BBANK50P
+003200       VALUE 'BBANK50P'.                                          BBANK50P
+003300   05  WS-INPUT-FLAG                         PIC X(1).            BBANK50P
+003400     88  INPUT-OK                            VALUE '0'.           BBANK50P
+003500     88  INPUT-ERROR                         VALUE '1'.           BBANK50P
+003600   05  WS-RETURN-FLAG                        PIC X(1).            BBANK50P
+003700     88  WS-RETURN-FLAG-OFF                  VALUE LOW-VALUES.    BBANK50P
+003800     88  WS-RETURN-FLAG-ON                   VALUE '1'.           BBANK50P
+003900   05  WS-RETURN-MSG                         PIC X(75).           BBANK50P
+004000     88  WS-RETURN-MSG-OFF                   VALUE SPACES.        BBANK50P
+004100   05  WS-PFK-FLAG                           PIC X(1).            BBANK50P
+004200     88  PFK-VALID                           VALUE '0'.           BBANK50P
+004300     88  PFK-INVALID                         VALUE '1'.           BBANK50P
+004301   05  WS-IDLE-FLAG                        PIC X(1).              BBANK50P
+004302     88  SESSION-NOT-TIMED-OUT             VALUE '0'.             BBANK50P
+004303     88  WS-SESSION-TIMED-OUT              VALUE '1'.             BBANK50P
+004400   05  WS-ERROR-MSG                          PIC X(75).           BBANK50P
+004500   05  WS-FROM-SUB                           PIC S9(4) COMP       BBANK50P
+004600       VALUE 0.                                                   BBANK50P
+004700   05  WS-TO-SUB                             PIC S9(4) COMP       BBANK50P
+004800       VALUE 0.                                                   BBANK50P
+004900   05  WS-SEL-COUNT                          PIC S9(4) COMP.      BBANK50P
+005000   05  WS-XFER-WORK                          PIC X(8).            BBANK50P
+005100   05  WS-XFER-WORK-N REDEFINES WS-XFER-WORK PIC 9(6)V99.         BBANK50P
+005200   05  WS-FROM-CUR                           PIC X(3).            BBANK50P
+005300   05  WS-TO-CUR                             PIC X(3).            BBANK50P
+005400   05  WS-EDIT-BALANCE                       PIC Z,ZZZ,ZZ9.99-.   BBANK50P
+005500                                                                  BBANK50P
+005600 01  WS-BANK-DATA.                                                BBANK50P
+005700 COPY CBANKDAT.                                                   BBANK50P
+005702 COPY CTIMERD.                                                    BBANK50P
+005800 01  WS-EXCEPTION-DATA.                                           BBANK50P
+005900 COPY CBANKD16.                                                   BBANK50P
+006000                                                                  BBANK50P
+006100 01  WS-HELP-DATA.                                                BBANK50P
+006200 COPY CHELPD01.                                                   BBANK50P
+006300                                                                  BBANK50P
+006400 01  WS-ACCOUNT-DATA.                                             BBANK50P
+006500 COPY CBANKD03.                                                   BBANK50P
+006600                                                                  BBANK50P
+006700 01  WS-XFER-DATA.                                                BBANK50P
+006800 COPY CBANKD04.                                                   BBANK50P
+006900                                                                  BBANK50P
+007000 01  WS-AUDIT-DATA.                                               BBANK50P
+007100 COPY CBANKD06.                                                   BBANK50P
+007200                                                                  BBANK50P
+007300 COPY CABENDD.                                                    BBANK50P
+007400                                                                  BBANK50P
+007500 LINKAGE SECTION.                                                 BBANK50P
+007600 01  DFHCOMMAREA.                                                 BBANK50P
+007700   05  LK-COMMAREA                           PIC X(6407).         BBANK50P
+007800                                                                  BBANK50P
+007900 COPY CENTRY.                                                     BBANK50P
+008000***************************************************************** BBANK50P
+008100* Make ourselves re-entrant                                     * BBANK50P
+008200***************************************************************** BBANK50P
+008300     MOVE SPACES TO WS-ERROR-MSG.                                 BBANK50P
+008400                                                                  BBANK50P
+008500***************************************************************** BBANK50P
+008600* Move the passed area to our area                              * BBANK50P
+008700***************************************************************** BBANK50P
+008800     MOVE DFHCOMMAREA (1:LENGTH OF WS-BANK-DATA) TO WS-BANK-DATA. BBANK50P
+008900                                                                  BBANK50P
+009000***************************************************************** BBANK50P
+009100* Ensure error message is cleared                               * BBANK50P
+009200***************************************************************** BBANK50P
+009300     MOVE SPACES TO BANK-ERROR-MSG.                               BBANK50P
+009400                                                                  BBANK50P
+009500***************************************************************** BBANK50P
+009600* This is the main process                                      * BBANK50P
+009700***************************************************************** BBANK50P
+009800                                                                  BBANK50P
+009900***************************************************************** BBANK50P
+010000* Save the passed return flag and then turn it off              * BBANK50P
+010100***************************************************************** BBANK50P
+010200     MOVE BANK-RETURN-FLAG TO WS-RETURN-FLAG.                     BBANK50P
+010300     SET BANK-RETURN-FLAG-OFF TO TRUE.                            BBANK50P
+010301                                                                  BBANK50P
+010302***************************************************************** BBANK50P
+010303* Force a logoff if the session has been idle too long      *     BBANK50P
+010304***************************************************************** BBANK50P
+010305     SET SESSION-NOT-TIMED-OUT TO TRUE.                           BBANK50P
+010306     PERFORM CHECK-IDLE-TIMEOUT THRU                              BBANK50P
+010307             CHECK-IDLE-TIMEOUT-EXIT.                             BBANK50P
+010308     IF WS-SESSION-TIMED-OUT                                      BBANK50P
+010309        MOVE 'BBANK50P' TO BANK-LAST-PROG                         BBANK50P
+010310        MOVE 'BBANK99P' TO BANK-NEXT-PROG                         BBANK50P
+010311        MOVE 'MBANK99' TO BANK-NEXT-MAPSET                        BBANK50P
+010312        MOVE 'BANK99A' TO BANK-NEXT-MAP                           BBANK50P
+010313        MOVE 'Session timed out due to inactivity' TO             BBANK50P
+010314             BANK-ERROR-MSG                                       BBANK50P
+010315        SET BANK-AID-ENTER TO TRUE                                BBANK50P
+010316        GO TO COMMON-RETURN                                       BBANK50P
+010317     END-IF.                                                      BBANK50P
+010400                                                                  BBANK50P
+010500***************************************************************** BBANK50P
+010600* Check the AID to see if its valid at this point               * BBANK50P
+010700***************************************************************** BBANK50P
+010800     SET PFK-INVALID TO TRUE.                                     BBANK50P
+010900     IF BANK-AID-ENTER OR                                         BBANK50P
+011000        BANK-AID-PFK03 OR                                         BBANK50P
+011100        BANK-AID-PFK04                                            BBANK50P
+011200        SET PFK-VALID TO TRUE                                     BBANK50P
+011300     END-IF.                                                      BBANK50P
+011400     IF BANK-AID-PFK01 AND                                        BBANK50P
+011500        BANK-HELP-INACTIVE                                        BBANK50P
+011600        SET BANK-HELP-ACTIVE TO TRUE                              BBANK50P
+011700        SET PFK-VALID TO TRUE                                     BBANK50P
+011800     END-IF.                                                      BBANK50P
+011900     IF PFK-INVALID                                               BBANK50P
+012000        SET BANK-AID-ENTER TO TRUE                                BBANK50P
+012100     END-IF.                                                      BBANK50P
+012200                                                                  BBANK50P
+012300***************************************************************** BBANK50P
+012400* Check the AID to see if we have to quit                       * BBANK50P
+012500***************************************************************** BBANK50P
+012600     IF BANK-AID-PFK03                                            BBANK50P
+012700        MOVE 'BBANK50P' TO BANK-LAST-PROG                         BBANK50P
+012800        MOVE 'BBANK99P' TO BANK-NEXT-PROG                         BBANK50P
+012900        MOVE 'MBANK99' TO BANK-NEXT-MAPSET                        BBANK50P
+013000        MOVE 'BANK99A' TO BANK-NEXT-MAP                           BBANK50P
+013100        GO TO COMMON-RETURN                                       BBANK50P
+013200     END-IF.                                                      BBANK50P
+013300                                                                  BBANK50P
+013400***************************************************************** BBANK50P
+013500* Check the to see if user needs or has been using help         * BBANK50P
+013600***************************************************************** BBANK50P
+013700     IF BANK-HELP-ACTIVE                                          BBANK50P
+013800        IF BANK-AID-PFK04                                         BBANK50P
+013900           SET BANK-HELP-INACTIVE TO TRUE                         BBANK50P
+014000           MOVE 00 TO BANK-HELP-SCREEN                            BBANK50P
+014100           MOVE 'BBANK50P' TO BANK-LAST-PROG                      BBANK50P
+014200           MOVE 'BBANK50P' TO BANK-NEXT-PROG                      BBANK50P
+014300           MOVE 'MBANK50' TO BANK-LAST-MAPSET                     BBANK50P
+014400           MOVE 'HELP50A' TO BANK-LAST-MAP                        BBANK50P
+014500           MOVE 'MBANK50' TO BANK-NEXT-MAPSET                     BBANK50P
+014600           MOVE 'BANK50A' TO BANK-NEXT-MAP                        BBANK50P
+014700           GO TO COMMON-RETURN                                    BBANK50P
+014800        ELSE                                                      BBANK50P
+014900           MOVE 01 TO BANK-HELP-SCREEN                            BBANK50P
+015000           MOVE 'BBANK50P' TO BANK-LAST-PROG                      BBANK50P
+015100           MOVE 'BBANK50P' TO BANK-NEXT-PROG                      BBANK50P
+015200           MOVE 'MBANK50' TO BANK-LAST-MAPSET                     BBANK50P
+015300           MOVE 'BANK50A' TO BANK-LAST-MAP                        BBANK50P
+015400           MOVE 'MBANK50' TO BANK-NEXT-MAPSET                     BBANK50P
+015500           MOVE 'HELP50A' TO BANK-NEXT-MAP                        BBANK50P
+015600           MOVE 'BANK50' TO HELP01I-SCRN                          BBANK50P
+015700           COPY CHELPX01.                                         BBANK50P
+015800           MOVE HELP01O-DATA TO BANK-HELP-DATA                    BBANK50P
+015900           GO TO COMMON-RETURN                                    BBANK50P
+016000     END-IF.                                                      BBANK50P
+016100                                                                  BBANK50P
+016200***************************************************************** BBANK50P
+016300* Check the AID to see if we have to return to previous screen  * BBANK50P
+016400***************************************************************** BBANK50P
+016500     IF BANK-AID-PFK04                                            BBANK50P
+016600        MOVE 'BBANK50P' TO BANK-LAST-PROG                         BBANK50P
+016700        MOVE 'BBANK20P' TO BANK-NEXT-PROG                         BBANK50P
+016800        MOVE 'MBANK20' TO BANK-NEXT-MAPSET                        BBANK50P
+016900        MOVE 'BANK20A' TO BANK-NEXT-MAP                           BBANK50P
+017000        SET BANK-AID-ENTER TO TRUE                                BBANK50P
+017100        GO TO COMMON-RETURN                                       BBANK50P
+017200     END-IF.                                                      BBANK50P
+017300                                                                  BBANK50P
+017400* Check if we have set the screen up before or is this 1st time   BBANK50P
+017500     IF BANK-LAST-MAPSET IS NOT EQUAL TO 'MBANK50'                BBANK50P
+017600        MOVE WS-RETURN-MSG TO BANK-ERROR-MSG                      BBANK50P
+017700        MOVE 'BBANK50P' TO BANK-LAST-PROG                         BBANK50P
+017800        MOVE 'BBANK50P' TO BANK-NEXT-PROG                         BBANK50P
+017900        MOVE 'MBANK50' TO BANK-LAST-MAPSET                        BBANK50P
+018000        MOVE 'BANK50A' TO BANK-LAST-MAP                           BBANK50P
+018100        MOVE 'MBANK50' TO BANK-NEXT-MAPSET                        BBANK50P
+018200        MOVE 'BANK50A' TO BANK-NEXT-MAP                           BBANK50P
+018300        PERFORM POPULATE-SCREEN-DATA THRU                         BBANK50P
+018400                POPULATE-SCREEN-DATA-EXIT                         BBANK50P
+018500        MOVE SPACES TO BANK-SCR50-ERRMSG                          BBANK50P
+018600        GO TO COMMON-RETURN                                       BBANK50P
+018700     END-IF.                                                      BBANK50P
+018800                                                                  BBANK50P
+018900* A transfer has been keyed - validate it and try to post it      BBANK50P
+019000     PERFORM VALIDATE-DATA THRU                                   BBANK50P
+019100             VALIDATE-DATA-EXIT.                                  BBANK50P
+019200                                                                  BBANK50P
+019300     IF INPUT-ERROR                                               BBANK50P
+019400        MOVE WS-ERROR-MSG TO BANK-SCR50-ERRMSG                    BBANK50P
+019500     ELSE                                                         BBANK50P
+019600        PERFORM PROCESS-TRANSFER THRU                             BBANK50P
+019700                PROCESS-TRANSFER-EXIT                             BBANK50P
+019800        IF WS-ERROR-MSG IS EQUAL TO SPACES                        BBANK50P
+019900           MOVE 'Transfer completed successfully' TO              BBANK50P
+020000                BANK-SCR50-ERRMSG                                 BBANK50P
+020100        ELSE                                                      BBANK50P
+020200           MOVE WS-ERROR-MSG TO BANK-SCR50-ERRMSG                 BBANK50P
+020300        END-IF                                                    BBANK50P
+020400     END-IF.                                                      BBANK50P
+020500                                                                  BBANK50P
+020600     PERFORM POPULATE-SCREEN-DATA THRU                            BBANK50P
+020700             POPULATE-SCREEN-DATA-EXIT.                           BBANK50P
+020800                                                                  BBANK50P
+020900     MOVE 'BBANK50P' TO BANK-LAST-PROG.                           BBANK50P
+021000     MOVE 'BBANK50P' TO BANK-NEXT-PROG.                           BBANK50P
+021100     MOVE 'MBANK50' TO BANK-LAST-MAPSET.                          BBANK50P
+021200     MOVE 'BANK50A' TO BANK-LAST-MAP.                             BBANK50P
+021300     MOVE 'MBANK50' TO BANK-NEXT-MAPSET.                          BBANK50P
+021400     MOVE 'BANK50A' TO BANK-NEXT-MAP.                             BBANK50P
+021500     GO TO COMMON-RETURN.                                         BBANK50P
+021600                                                                  BBANK50P
+021700***************************************************************** BBANK50P
+021800* If we get this far then we have an error in our logic as we   * BBANK50P
+021900* don't know where to go next.                                  * BBANK50P
+022000***************************************************************** BBANK50P
+022100     IF NOT BANK-ENV-CICS                                         BBANK50P
+022200        MOVE WS-PROGRAM-ID TO ABEND-CULPRIT                       BBANK50P
+022300        MOVE '0001' TO ABEND-CODE                                 BBANK50P
+022400        MOVE SPACES TO ABEND-REASON                               BBANK50P
+022500        COPY CABENDPO.                                            BBANK50P
+022600     END-IF.                                                      BBANK50P
+022700     GOBACK.                                                      BBANK50P
+022800                                                                  BBANK50P
+022900 COMMON-RETURN.                                                   BBANK50P
+023000     IF BANK-ERROR-MSG NOT EQUAL TO SPACES                        BBANK50P
+023100        MOVE SPACES TO CD16-DATA                                  BBANK50P
+023200        MOVE BANK-USERID TO CD16I-PERSON-PID                      BBANK50P
+023300        MOVE WS-PROGRAM-ID TO CD16I-PROGRAM                       BBANK50P
+023400        MOVE BANK-ERROR-MSG TO CD16I-MESSAGE                      BBANK50P
+023500     COPY CBANKX16.                                               BBANK50P
+023600     END-IF.                                                      BBANK50P
+023700     MOVE WS-BANK-DATA TO DFHCOMMAREA (1:LENGTH OF WS-BANK-DATA). BBANK50P
+023800 COPY CRETURN.                                                    BBANK50P
+023900                                                                  BBANK50P
+024000***************************************************************** BBANK50P
+024100* Validate the from/to selections and the transfer amount       * BBANK50P
+024200***************************************************************** BBANK50P
+024300 VALIDATE-DATA.                                                   BBANK50P
+024400     SET INPUT-OK TO TRUE.                                        BBANK50P
+024500     IF GUEST                                                     BBANK50P
+024600        MOVE 'Guest users cannot transfer funds' TO WS-ERROR-MSG  BBANK50P
+024700        GO TO VALIDATE-DATA-ERROR                                  BBANK50P
+024800     END-IF.                                                       BBANK50P
+024900     MOVE 0 TO WS-FROM-SUB.                                       BBANK50P
+025000     MOVE 0 TO WS-TO-SUB.                                         BBANK50P
+025100     MOVE 0 TO WS-SEL-COUNT.                                      BBANK50P
+025200     IF BANK-SCR50-FRM1 IS NOT EQUAL TO LOW-VALUES AND            BBANK50P
+025300                                 NOT EQUAL TO SPACES              BBANK50P
+025400        MOVE 1 TO WS-FROM-SUB                                     BBANK50P
+025500        ADD 1 TO WS-SEL-COUNT                                     BBANK50P
+025600     END-IF.                                                      BBANK50P
+025700     IF BANK-SCR50-FRM2 IS NOT EQUAL TO LOW-VALUES AND            BBANK50P
+025800                                 NOT EQUAL TO SPACES              BBANK50P
+025900        MOVE 2 TO WS-FROM-SUB                                     BBANK50P
+026000        ADD 1 TO WS-SEL-COUNT                                     BBANK50P
+026100     END-IF.                                                      BBANK50P
+026200     IF BANK-SCR50-FRM3 IS NOT EQUAL TO LOW-VALUES AND            BBANK50P
+026300                                 NOT EQUAL TO SPACES              BBANK50P
+026400        MOVE 3 TO WS-FROM-SUB                                     BBANK50P
+026500        ADD 1 TO WS-SEL-COUNT                                     BBANK50P
+026600     END-IF.                                                      BBANK50P
+026700     IF BANK-SCR50-FRM4 IS NOT EQUAL TO LOW-VALUES AND            BBANK50P
+026800                                 NOT EQUAL TO SPACES              BBANK50P
+026900        MOVE 4 TO WS-FROM-SUB                                     BBANK50P
+027000        ADD 1 TO WS-SEL-COUNT                                     BBANK50P
+027100     END-IF.                                                      BBANK50P
+027200     IF BANK-SCR50-FRM5 IS NOT EQUAL TO LOW-VALUES AND            BBANK50P
+027300                                 NOT EQUAL TO SPACES              BBANK50P
+027400        MOVE 5 TO WS-FROM-SUB                                     BBANK50P
+027500        ADD 1 TO WS-SEL-COUNT                                     BBANK50P
+027600     END-IF.                                                      BBANK50P
+027700     IF WS-SEL-COUNT IS NOT EQUAL TO 1                            BBANK50P
+027800        MOVE 'Select one account to transfer from' TO             BBANK50P
+027900             WS-ERROR-MSG                                         BBANK50P
+028000        GO TO VALIDATE-DATA-ERROR                                 BBANK50P
+028100     END-IF.                                                      BBANK50P
+028200                                                                  BBANK50P
+028300     MOVE 0 TO WS-SEL-COUNT.                                      BBANK50P
+028400     IF BANK-SCR50-TO1 IS NOT EQUAL TO LOW-VALUES AND             BBANK50P
+028500                                NOT EQUAL TO SPACES               BBANK50P
+028600        MOVE 1 TO WS-TO-SUB                                       BBANK50P
+028700        ADD 1 TO WS-SEL-COUNT                                     BBANK50P
+028800     END-IF.                                                      BBANK50P
+028900     IF BANK-SCR50-TO2 IS NOT EQUAL TO LOW-VALUES AND             BBANK50P
+029000                                NOT EQUAL TO SPACES               BBANK50P
+029100        MOVE 2 TO WS-TO-SUB                                       BBANK50P
+029200        ADD 1 TO WS-SEL-COUNT                                     BBANK50P
+029300     END-IF.                                                      BBANK50P
+029400     IF BANK-SCR50-TO3 IS NOT EQUAL TO LOW-VALUES AND             BBANK50P
+029500                                NOT EQUAL TO SPACES               BBANK50P
+029600        MOVE 3 TO WS-TO-SUB                                       BBANK50P
+029700        ADD 1 TO WS-SEL-COUNT                                     BBANK50P
+029800     END-IF.                                                      BBANK50P
+029900     IF BANK-SCR50-TO4 IS NOT EQUAL TO LOW-VALUES AND             BBANK50P
+030000                                NOT EQUAL TO SPACES               BBANK50P
+030100        MOVE 4 TO WS-TO-SUB                                       BBANK50P
+030200        ADD 1 TO WS-SEL-COUNT                                     BBANK50P
+030300     END-IF.                                                      BBANK50P
+030400     IF BANK-SCR50-TO5 IS NOT EQUAL TO LOW-VALUES AND             BBANK50P
+030500                                NOT EQUAL TO SPACES               BBANK50P
+030600        MOVE 5 TO WS-TO-SUB                                       BBANK50P
+030700        ADD 1 TO WS-SEL-COUNT                                     BBANK50P
+030800     END-IF.                                                      BBANK50P
+030900     IF WS-SEL-COUNT IS NOT EQUAL TO 1                            BBANK50P
+031000        MOVE 'Select one account to transfer to' TO               BBANK50P
+031100             WS-ERROR-MSG                                         BBANK50P
+031200        GO TO VALIDATE-DATA-ERROR                                 BBANK50P
+031300     END-IF.                                                      BBANK50P
+031400                                                                  BBANK50P
+031500     IF WS-FROM-SUB IS EQUAL TO WS-TO-SUB                         BBANK50P
+031600        MOVE 'From and to accounts must be different' TO          BBANK50P
+031700             WS-ERROR-MSG                                         BBANK50P
+031800        GO TO VALIDATE-DATA-ERROR                                 BBANK50P
+031900     END-IF.                                                      BBANK50P
+032000                                                                  BBANK50P
+032100     MOVE BANK-SCR50-XFER TO WS-XFER-WORK.                        BBANK50P
+032200     IF WS-XFER-WORK IS NOT NUMERIC                               BBANK50P
+032300        MOVE 'Enter a valid transfer amount' TO WS-ERROR-MSG      BBANK50P
+032400        GO TO VALIDATE-DATA-ERROR                                 BBANK50P
+032500     END-IF.                                                      BBANK50P
+032600     IF WS-XFER-WORK-N IS EQUAL TO ZERO                           BBANK50P
+032700        MOVE 'Transfer amount must be greater than zero' TO       BBANK50P
+032800             WS-ERROR-MSG                                         BBANK50P
+032900        GO TO VALIDATE-DATA-ERROR                                 BBANK50P
+033000     END-IF.                                                      BBANK50P
+033100     GO TO VALIDATE-DATA-EXIT.                                    BBANK50P
+033200                                                                  BBANK50P
+033300 VALIDATE-DATA-ERROR.                                             BBANK50P
+033400     SET INPUT-ERROR TO TRUE.                                     BBANK50P
+033500 VALIDATE-DATA-EXIT.                                              BBANK50P
+033600     EXIT.                                                        BBANK50P
+033700                                                                  BBANK50P
+033800***************************************************************** BBANK50P
+033900* Re-read current balances and drive DBANK04P/DBANK06P to move  * BBANK50P
+034000* the money and write the audit trail                           * BBANK50P
+034100***************************************************************** BBANK50P
+034200 PROCESS-TRANSFER.                                                BBANK50P
+034300     MOVE SPACES TO CD03-DATA.                                    BBANK50P
+034400     MOVE BANK-USERID TO CD03I-CONTACT-ID.                        BBANK50P
+034500 COPY CBANKX03.                                                   BBANK50P
+034600                                                                  BBANK50P
+034700     MOVE SPACES TO CD04-DATA.                                    BBANK50P
+034800     MOVE BANK-USERID TO CD04I-PERSON-PID.                        BBANK50P
+034900     EVALUATE WS-FROM-SUB                                         BBANK50P
+035000        WHEN 1                                                    BBANK50P
+035100           MOVE CD03O-ACC1 TO CD04I-FROM-ACC                      BBANK50P
+035200           MOVE CD03O-BAL1N TO CD04I-FROM-OLD-BAL                 BBANK50P
+035300           MOVE CD03O-CUR1 TO WS-FROM-CUR                         BBANK50P
+035400        WHEN 2                                                    BBANK50P
+035500           MOVE CD03O-ACC2 TO CD04I-FROM-ACC                      BBANK50P
+035600           MOVE CD03O-BAL2N TO CD04I-FROM-OLD-BAL                 BBANK50P
+035700           MOVE CD03O-CUR2 TO WS-FROM-CUR                         BBANK50P
+035800        WHEN 3                                                    BBANK50P
+035900           MOVE CD03O-ACC3 TO CD04I-FROM-ACC                      BBANK50P
+036000           MOVE CD03O-BAL3N TO CD04I-FROM-OLD-BAL                 BBANK50P
+036100           MOVE CD03O-CUR3 TO WS-FROM-CUR                         BBANK50P
+036200        WHEN 4                                                    BBANK50P
+036300           MOVE CD03O-ACC4 TO CD04I-FROM-ACC                      BBANK50P
+036400           MOVE CD03O-BAL4N TO CD04I-FROM-OLD-BAL                 BBANK50P
+036500           MOVE CD03O-CUR4 TO WS-FROM-CUR                         BBANK50P
+036600        WHEN 5                                                    BBANK50P
+036700           MOVE CD03O-ACC5 TO CD04I-FROM-ACC                      BBANK50P
+036800           MOVE CD03O-BAL5N TO CD04I-FROM-OLD-BAL                 BBANK50P
+036900           MOVE CD03O-CUR5 TO WS-FROM-CUR                         BBANK50P
+037000     END-EVALUATE.                                                BBANK50P
+037100     EVALUATE WS-TO-SUB                                           BBANK50P
+037200        WHEN 1                                                    BBANK50P
+037300           MOVE CD03O-ACC1 TO CD04I-TO-ACC                        BBANK50P
+037400           MOVE CD03O-BAL1N TO CD04I-TO-OLD-BAL                   BBANK50P
+037500           MOVE CD03O-CUR1 TO WS-TO-CUR                           BBANK50P
+037600        WHEN 2                                                    BBANK50P
+037700           MOVE CD03O-ACC2 TO CD04I-TO-ACC                        BBANK50P
+037800           MOVE CD03O-BAL2N TO CD04I-TO-OLD-BAL                   BBANK50P
+037900           MOVE CD03O-CUR2 TO WS-TO-CUR                           BBANK50P
+038000        WHEN 3                                                    BBANK50P
+038100           MOVE CD03O-ACC3 TO CD04I-TO-ACC                        BBANK50P
+038200           MOVE CD03O-BAL3N TO CD04I-TO-OLD-BAL                   BBANK50P
+038300           MOVE CD03O-CUR3 TO WS-TO-CUR                           BBANK50P
+038400        WHEN 4                                                    BBANK50P
+038500           MOVE CD03O-ACC4 TO CD04I-TO-ACC                        BBANK50P
+038600           MOVE CD03O-BAL4N TO CD04I-TO-OLD-BAL                   BBANK50P
+038700           MOVE CD03O-CUR4 TO WS-TO-CUR                           BBANK50P
+038800        WHEN 5                                                    BBANK50P
+038900           MOVE CD03O-ACC5 TO CD04I-TO-ACC                        BBANK50P
+039000           MOVE CD03O-BAL5N TO CD04I-TO-OLD-BAL                   BBANK50P
+039100           MOVE CD03O-CUR5 TO WS-TO-CUR                           BBANK50P
+039200     END-EVALUATE.                                                BBANK50P
+039300                                                                  BBANK50P
+039400***************************************************************** BBANK50P
+039500* No FX conversion is supported, so a transfer between accounts * BBANK50P
+039600* held in different currencies is rejected here                 * BBANK50P
+039700***************************************************************** BBANK50P
+039800     IF WS-FROM-CUR IS NOT EQUAL TO WS-TO-CUR                     BBANK50P
+039900        MOVE 'Cannot transfer between different currencies' TO    BBANK50P
+040000                                  WS-ERROR-MSG                    BBANK50P
+040100        GO TO PROCESS-TRANSFER-EXIT                               BBANK50P
+040200     END-IF.                                                      BBANK50P
+040300     COMPUTE CD04I-FROM-NEW-BAL =                                 BBANK50P
+040400             CD04I-FROM-OLD-BAL - WS-XFER-WORK-N.                 BBANK50P
+040500     COMPUTE CD04I-TO-NEW-BAL =                                   BBANK50P
+040600             CD04I-TO-OLD-BAL + WS-XFER-WORK-N.                   BBANK50P
+040700 COPY CBANKX04.                                                   BBANK50P
+040800                                                                  BBANK50P
+040900     IF NOT CD04O-UPDATE-OK                                       BBANK50P
+041000        MOVE CD04O-MSG TO WS-ERROR-MSG                            BBANK50P
+041100        GO TO PROCESS-TRANSFER-EXIT                               BBANK50P
+041200     END-IF.                                                      BBANK50P
+041300                                                                  BBANK50P
+041400     MOVE SPACES TO CD06-DATA.                                    BBANK50P
+041500     MOVE BANK-USERID TO CD06I-PERSON-PID.                        BBANK50P
+041600     MOVE CD04O-TIMESTAMP TO CD06I-TIMESTAMP.                     BBANK50P
+041700     MOVE CD04I-FROM-ACC TO CD06I-FROM-ACC.                       BBANK50P
+041800     MOVE WS-XFER-WORK-N TO CD06I-FROM-AMOUNT.                    BBANK50P
+041900     MOVE CD04I-TO-ACC TO CD06I-TO-ACC.                           BBANK50P
+042000     MOVE WS-XFER-WORK-N TO CD06I-TO-AMOUNT.                      BBANK50P
+042100     EVALUATE WS-FROM-SUB                                         BBANK50P
+042200        WHEN 1 MOVE CD03O-DSC1 TO CD06I-FROM-DESC                 BBANK50P
+042300        WHEN 2 MOVE CD03O-DSC2 TO CD06I-FROM-DESC                 BBANK50P
+042400        WHEN 3 MOVE CD03O-DSC3 TO CD06I-FROM-DESC                 BBANK50P
+042500        WHEN 4 MOVE CD03O-DSC4 TO CD06I-FROM-DESC                 BBANK50P
+042600        WHEN 5 MOVE CD03O-DSC5 TO CD06I-FROM-DESC                 BBANK50P
+042700     END-EVALUATE.                                                BBANK50P
+042800     EVALUATE WS-TO-SUB                                           BBANK50P
+042900        WHEN 1 MOVE CD03O-DSC1 TO CD06I-TO-DESC                   BBANK50P
+043000        WHEN 2 MOVE CD03O-DSC2 TO CD06I-TO-DESC                   BBANK50P
+043100        WHEN 3 MOVE CD03O-DSC3 TO CD06I-TO-DESC                   BBANK50P
+043200        WHEN 4 MOVE CD03O-DSC4 TO CD06I-TO-DESC                   BBANK50P
+043300        WHEN 5 MOVE CD03O-DSC5 TO CD06I-TO-DESC                   BBANK50P
+043400     END-EVALUATE.                                                BBANK50P
+043410     IF BANK-SCR50-MEMO IS NOT EQUAL TO LOW-VALUES AND            BBANK50P
+043420                                NOT EQUAL TO SPACES               BBANK50P
+043430        MOVE BANK-SCR50-MEMO TO CD06I-FROM-DESC                   BBANK50P
+043440        MOVE BANK-SCR50-MEMO TO CD06I-TO-DESC                     BBANK50P
+043450     END-IF.                                                      BBANK50P
+043500 COPY CBANKX06.                                                   BBANK50P
+043600                                                                  BBANK50P
+043700     IF CD06O-UPDATE-FAIL                                         BBANK50P
+043800        MOVE CD06O-MSG TO WS-ERROR-MSG                            BBANK50P
+043900     END-IF.                                                      BBANK50P
+044000                                                                  BBANK50P
+044100 PROCESS-TRANSFER-EXIT.                                           BBANK50P
+044200     EXIT.                                                        BBANK50P
+044300                                                                  BBANK50P
+044400***************************************************************** BBANK50P
+044500* Populate the screen with the customer's accounts and clear   *  BBANK50P
+044600* down the from/to selections ready for the next transfer       * BBANK50P
+044700***************************************************************** BBANK50P
+044800 POPULATE-SCREEN-DATA.                                            BBANK50P
+044900     MOVE SPACES TO CD03-DATA.                                    BBANK50P
+045000     MOVE BANK-USERID TO CD03I-CONTACT-ID.                        BBANK50P
+045100 COPY CBANKX03.                                                   BBANK50P
+045200     MOVE LOW-VALUES TO BANK-SCR50-FRM1.                          BBANK50P
+045300     MOVE LOW-VALUES TO BANK-SCR50-TO1.                           BBANK50P
+045400     MOVE LOW-VALUES TO BANK-SCR50-FRM2.                          BBANK50P
+045500     MOVE LOW-VALUES TO BANK-SCR50-TO2.                           BBANK50P
+045600     MOVE LOW-VALUES TO BANK-SCR50-FRM3.                          BBANK50P
+045700     MOVE LOW-VALUES TO BANK-SCR50-TO3.                           BBANK50P
+045800     MOVE LOW-VALUES TO BANK-SCR50-FRM4.                          BBANK50P
+045900     MOVE LOW-VALUES TO BANK-SCR50-TO4.                           BBANK50P
+046000     MOVE LOW-VALUES TO BANK-SCR50-FRM5.                          BBANK50P
+046100     MOVE LOW-VALUES TO BANK-SCR50-TO5.                           BBANK50P
+046200     MOVE SPACES TO BANK-SCR50-XFER.                              BBANK50P
+046210     MOVE SPACES TO BANK-SCR50-MEMO.                              BBANK50P
+046300                                                                  BBANK50P
+046400     MOVE CD03O-ACC1 TO BANK-SCR50-ACC1.                          BBANK50P
+046500     MOVE CD03O-DSC1 TO BANK-SCR50-DSC1.                          BBANK50P
+046600     IF CD03O-BAL1 IS EQUAL TO SPACES                             BBANK50P
+046700        MOVE CD03O-BAL1 TO BANK-SCR50-BAL1                        BBANK50P
+046800     ELSE                                                         BBANK50P
+046900        MOVE CD03O-BAL1N TO WS-EDIT-BALANCE                       BBANK50P
+047000        MOVE WS-EDIT-BALANCE TO BANK-SCR50-BAL1                   BBANK50P
+047100     END-IF.                                                      BBANK50P
+047200                                                                  BBANK50P
+047300     MOVE CD03O-ACC2 TO BANK-SCR50-ACC2.                          BBANK50P
+047400     MOVE CD03O-DSC2 TO BANK-SCR50-DSC2.                          BBANK50P
+047500     IF CD03O-BAL2 IS EQUAL TO SPACES                             BBANK50P
+047600        MOVE CD03O-BAL2 TO BANK-SCR50-BAL2                        BBANK50P
+047700     ELSE                                                         BBANK50P
+047800        MOVE CD03O-BAL2N TO WS-EDIT-BALANCE                       BBANK50P
+047900        MOVE WS-EDIT-BALANCE TO BANK-SCR50-BAL2                   BBANK50P
+048000     END-IF.                                                      BBANK50P
+048100                                                                  BBANK50P
+048200     MOVE CD03O-ACC3 TO BANK-SCR50-ACC3.                          BBANK50P
+048300     MOVE CD03O-DSC3 TO BANK-SCR50-DSC3.                          BBANK50P
+048400     IF CD03O-BAL3 IS EQUAL TO SPACES                             BBANK50P
+048500        MOVE CD03O-BAL3 TO BANK-SCR50-BAL3                        BBANK50P
+048600     ELSE                                                         BBANK50P
+048700        MOVE CD03O-BAL3N TO WS-EDIT-BALANCE                       BBANK50P
+048800        MOVE WS-EDIT-BALANCE TO BANK-SCR50-BAL3                   BBANK50P
+048900     END-IF.                                                      BBANK50P
+049000                                                                  BBANK50P
+049100     MOVE CD03O-ACC4 TO BANK-SCR50-ACC4.                          BBANK50P
+049200     MOVE CD03O-DSC4 TO BANK-SCR50-DSC4.                          BBANK50P
+049300     IF CD03O-BAL4 IS EQUAL TO SPACES                             BBANK50P
+049400        MOVE CD03O-BAL4 TO BANK-SCR50-BAL4                        BBANK50P
+049500     ELSE                                                         BBANK50P
+049600        MOVE CD03O-BAL4N TO WS-EDIT-BALANCE                       BBANK50P
+049700        MOVE WS-EDIT-BALANCE TO BANK-SCR50-BAL4                   BBANK50P
+049800     END-IF.                                                      BBANK50P
+049900                                                                  BBANK50P
+050000     MOVE CD03O-ACC5 TO BANK-SCR50-ACC5.                          BBANK50P
+050100     MOVE CD03O-DSC5 TO BANK-SCR50-DSC5.                          BBANK50P
+050200     IF CD03O-BAL5 IS EQUAL TO SPACES                             BBANK50P
+050300        MOVE CD03O-BAL5 TO BANK-SCR50-BAL5                        BBANK50P
+050400     ELSE                                                         BBANK50P
+050500        MOVE CD03O-BAL5N TO WS-EDIT-BALANCE                       BBANK50P
+050600        MOVE WS-EDIT-BALANCE TO BANK-SCR50-BAL5                   BBANK50P
+050700     END-IF.                                                      BBANK50P
+050800 POPULATE-SCREEN-DATA-EXIT.                                       BBANK50P
+050900     EXIT.                                                        BBANK50P
+051000                                                                  BBANK50P
+051100***************************************************************** BBANK50P
+051200* Check for an idle session timeout                           *   BBANK50P
+051300***************************************************************** BBANK50P
+051400 COPY CIDLECHK.                                                   BBANK50P
