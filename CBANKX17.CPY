@@ -0,0 +1,21 @@
+000100***************************************************************** CBANKX17
+000200*                                                               * CBANKX17
+000300*  Copyright(C) 1998-2002 Micro Focus. All Rights Reserved.     * CBANKX17
+000400*                                                               * CBANKX17
+000500***************************************************************** CBANKX17
+000600                                                                  CBANKX17
+000700***************************************************************** CBANKX17
+000800* CBANKX17.CPY (CICS Version)                                   * CBANKX17
+000900*---------------------------------------------------------------* CBANKX17
+001000* This copybook is used to provide an common means of calling   * CBANKX17
+001100* data access module DBANK17P so that the that module using     * CBANKX17
+001200* this copy book is insensitive to it environment.              * CBANKX17
+001300* There are different versions for CICS, IMS and INET.          * CBANKX17
+001400***************************************************************** CBANKX17
+001500* by default use CICS commands to call the module                 CBANKX17
+001600    EXEC CICS LINK PROGRAM('DBANK17P')                            CBANKX17
+001700                   COMMAREA(CD17-DATA)                            CBANKX17
+001800                   LENGTH(LENGTH OF CD17-DATA)                    CBANKX17
+001900    END-EXEC                                                      CBANKX17
+002000*    CALL 'DBANK17P' USING CD17-DATA                              CBANKX17
+002100                                                                  CBANKX17
\ No newline at end of file
