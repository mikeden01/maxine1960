@@ -0,0 +1,215 @@
+000100***************************************************************** DBANK12P
+000200*                                                               * DBANK12P
+000300*   Copyright (C) 1998-2002 Micro Focus. All Rights Reserved.   * DBANK12P
+000400*   This demonstration program is provided for use by users     * DBANK12P
+000500*   of Micro Focus products and may be used, modified and       * DBANK12P
+000600*   distributed as part of your application provided that       * DBANK12P
+000700*   you properly acknowledge the copyright of Micro Focus       * DBANK12P
+000800*   in this material.                                           * DBANK12P
+000900*                                                               * DBANK12P
+001000***************************************************************** DBANK12P
+001100                                                                  DBANK12P
+001200***************************************************************** DBANK12P
+001300* Program:     DBANK12P.CBL                                     * DBANK12P
+001400* Function:    Create or cancel a standing order (recurring     * DBANK12P
+001500*              transfer) between two of a customer's own        * DBANK12P
+001600*              accounts - DBANK55P runs the due orders this     * DBANK12P
+001700*              module creates, through DBANK04P/DBANK06P        * DBANK12P
+001800*              SQL version                                      * DBANK12P
+001900***************************************************************** DBANK12P
+002000                                                                  DBANK12P
+002100 IDENTIFICATION DIVISION.                                         DBANK12P
+002200 PROGRAM-ID.                                                      DBANK12P
+002300     DBANK12P.                                                    DBANK12P
+002400 DATE-WRITTEN.                                                    DBANK12P
+002500     August 2026.                                                 DBANK12P
+002600 DATE-COMPILED.                                                   DBANK12P
+002700     Today.                                                       DBANK12P
+002800                                                                  DBANK12P
+002900 ENVIRONMENT DIVISION.                                            DBANK12P
+003000                                                                  DBANK12P
+003100 DATA DIVISION.                                                   DBANK12P
+003200                                                                  DBANK12P
+003300 WORKING-STORAGE SECTION.                                         DBANK12P
+003400     EXEC SQL                                                     DBANK12P
+003500          BEGIN DECLARE SECTION                                   DBANK12P
+003600     END-EXEC.                                                    DBANK12P
+003700 01  WS-MISC-STORAGE.                                             DBANK12P
+003800   05  WS-PROGRAM-ID                         PIC X(8)             DBANK12P
+003900       VALUE 'DBANK12P'.                                          DBANK12P
+004000   05  WS-COMMAREA-LENGTH                    PIC 9(5).            DBANK12P
+004100   05  WS-COUNT                              PIC S9(10) COMP-3.   DBANK12P
+004200   05  WS-NEW-SEQ                            PIC 9(3).            DBANK12P
+004300   05  WS-NEW-SEQ-X                          PIC X(3).            DBANK12P
+004400   05  WS-FROM-STATUS                        PIC X(1).            DBANK12P
+004500   05  WS-TO-STATUS                          PIC X(1).            DBANK12P
+004600                                                                  DBANK12P
+004700 01  WS-COMMAREA.                                                 DBANK12P
+004800     EXEC SQL                                                     DBANK12P
+004900          INCLUDE CBANKD12                                        DBANK12P
+005000     END-EXEC.                                                    DBANK12P
+005100                                                                  DBANK12P
+005200     EXEC SQL                                                     DBANK12P
+005300          INCLUDE CBANKSAC                                        DBANK12P
+005400     END-EXEC.                                                    DBANK12P
+005500     EXEC SQL                                                     DBANK12P
+005600          INCLUDE CBANKSTO                                        DBANK12P
+005700     END-EXEC.                                                    DBANK12P
+005800     EXEC SQL                                                     DBANK12P
+005900          INCLUDE SQLCA                                           DBANK12P
+006000     END-EXEC.                                                    DBANK12P
+006100                                                                  DBANK12P
+006200 COPY CABENDD.                                                    DBANK12P
+006300     EXEC SQL                                                     DBANK12P
+006400          END DECLARE SECTION                                     DBANK12P
+006500     END-EXEC.                                                    DBANK12P
+006600                                                                  DBANK12P
+006700 LINKAGE SECTION.                                                 DBANK12P
+006800 01  DFHCOMMAREA.                                                 DBANK12P
+006900   05  LK-COMMAREA                           PIC X(1)             DBANK12P
+007000       OCCURS 1 TO 6144 TIMES                                     DBANK12P
+007100         DEPENDING ON WS-COMMAREA-LENGTH.                         DBANK12P
+007200                                                                  DBANK12P
+007300 COPY CENTRY.                                                     DBANK12P
+007400***************************************************************** DBANK12P
+007500* Move the passed data to our area                              * DBANK12P
+007600***************************************************************** DBANK12P
+007700     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.            DBANK12P
+007800     MOVE DFHCOMMAREA TO WS-COMMAREA.                             DBANK12P
+007900                                                                  DBANK12P
+008000***************************************************************** DBANK12P
+008100* Initialize our output area                                    * DBANK12P
+008200***************************************************************** DBANK12P
+008300     MOVE SPACES TO CD12O-DATA.                                   DBANK12P
+008400     SET CD12O-UPDATE-FAIL TO TRUE.                               DBANK12P
+008500                                                                  DBANK12P
+008600     EVALUATE TRUE                                                DBANK12P
+008700       WHEN CD12I-CREATE                                          DBANK12P
+008800         PERFORM CREATE-STANDING-ORDER THRU                       DBANK12P
+008900                 CREATE-STANDING-ORDER-EXIT                       DBANK12P
+009000       WHEN CD12I-CANCEL                                          DBANK12P
+009100         PERFORM CANCEL-STANDING-ORDER THRU                       DBANK12P
+009200                 CANCEL-STANDING-ORDER-EXIT                       DBANK12P
+009300     END-EVALUATE.                                                DBANK12P
+009400                                                                  DBANK12P
+009500 DBANK12P-EXIT.                                                   DBANK12P
+009600***************************************************************** DBANK12P
+009700* Move the result back to the callers area                      * DBANK12P
+009800***************************************************************** DBANK12P
+009900     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       DBANK12P
+010000                                                                  DBANK12P
+010100***************************************************************** DBANK12P
+010200* Return to our caller                                          * DBANK12P
+010300***************************************************************** DBANK12P
+010400 COPY CRETURN.                                                    DBANK12P
+010500                                                                  DBANK12P
+010600***************************************************************** DBANK12P
+010700* Create a new standing order - both legs must belong to the    * DBANK12P
+010800* requesting customer, exactly as a one-time transfer already   * DBANK12P
+010900* requires on the transfer screen, and neither account may be   * DBANK12P
+011000* frozen or closed                                              * DBANK12P
+011100***************************************************************** DBANK12P
+011200 CREATE-STANDING-ORDER.                                           DBANK12P
+011300     IF CD12I-AMOUNT IS NOT GREATER THAN ZERO                     DBANK12P
+011400        MOVE 'Standing order amount must be greater than zero'    DBANK12P
+011500          TO CD12O-MSG                                            DBANK12P
+011600        GO TO CREATE-STANDING-ORDER-EXIT                          DBANK12P
+011700     END-IF.                                                      DBANK12P
+011800     MOVE SPACES TO WS-FROM-STATUS.                               DBANK12P
+011900     MOVE SPACES TO WS-TO-STATUS.                                 DBANK12P
+012000     EXEC SQL                                                     DBANK12P
+012100          SELECT BAC_STATUS                                       DBANK12P
+012200          INTO :WS-FROM-STATUS                                    DBANK12P
+012300          FROM BNKACC                                             DBANK12P
+012400          WHERE BAC_PID = :CD12I-PERSON-PID AND                   DBANK12P
+012500                BAC_ACCNO = :CD12I-FROM-ACC                       DBANK12P
+012600     END-EXEC.                                                    DBANK12P
+012700     IF SQLCODE IS NOT EQUAL TO ZERO                              DBANK12P
+012800        MOVE 'FROM account not found' TO CD12O-MSG                DBANK12P
+012900        GO TO CREATE-STANDING-ORDER-EXIT                          DBANK12P
+013000     END-IF.                                                      DBANK12P
+013100     EXEC SQL                                                     DBANK12P
+013200          SELECT BAC_STATUS                                       DBANK12P
+013300          INTO :WS-TO-STATUS                                      DBANK12P
+013400          FROM BNKACC                                             DBANK12P
+013500          WHERE BAC_PID = :CD12I-PERSON-PID AND                   DBANK12P
+013600                BAC_ACCNO = :CD12I-TO-ACC                         DBANK12P
+013700     END-EXEC.                                                    DBANK12P
+013800     IF SQLCODE IS NOT EQUAL TO ZERO                              DBANK12P
+013900        MOVE 'TO account not found' TO CD12O-MSG                  DBANK12P
+014000        GO TO CREATE-STANDING-ORDER-EXIT                          DBANK12P
+014100     END-IF.                                                      DBANK12P
+014200     IF WS-FROM-STATUS IS NOT EQUAL TO SPACE OR                   DBANK12P
+014300        WS-TO-STATUS IS NOT EQUAL TO SPACE                        DBANK12P
+014400        MOVE 'Cannot set up - an account is frozen or closed'     DBANK12P
+014500          TO CD12O-MSG                                            DBANK12P
+014600        GO TO CREATE-STANDING-ORDER-EXIT                          DBANK12P
+014700     END-IF.                                                      DBANK12P
+014800                                                                  DBANK12P
+014900***************************************************************** DBANK12P
+015000* Work out the next sequence number for this customer's         * DBANK12P
+015100* standing orders, the same COUNT(*)+1 scheme DBANK10P already   * DBANK12P
+015200* uses to number a customer's accounts                          * DBANK12P
+015300***************************************************************** DBANK12P
+015400     MOVE ZERO TO WS-COUNT.                                       DBANK12P
+015500     EXEC SQL                                                     DBANK12P
+015600          SELECT COUNT(*)                                         DBANK12P
+015700          INTO :WS-COUNT                                          DBANK12P
+015800          FROM BNKSTORD                                           DBANK12P
+015900          WHERE STO_PID = :CD12I-PERSON-PID                       DBANK12P
+016000     END-EXEC.                                                    DBANK12P
+016100     ADD 1 TO WS-COUNT GIVING WS-NEW-SEQ.                         DBANK12P
+016200     MOVE WS-NEW-SEQ TO WS-NEW-SEQ-X.                             DBANK12P
+016300                                                                  DBANK12P
+016400     EXEC SQL                                                     DBANK12P
+016500          INSERT                                                  DBANK12P
+016600          INTO BNKSTORD (STO_PID,                                 DBANK12P
+016700                         STO_SEQ,                                 DBANK12P
+016800                         STO_FROM_ACC,                            DBANK12P
+016900                         STO_TO_ACC,                              DBANK12P
+017000                         STO_AMOUNT,                              DBANK12P
+017100                         STO_FREQ,                                DBANK12P
+017200                         STO_NEXT_DTE,                            DBANK12P
+017300                         STO_STATUS)                              DBANK12P
+017400          VALUES (:CD12I-PERSON-PID,                              DBANK12P
+017500                  :WS-NEW-SEQ-X,                                  DBANK12P
+017600                  :CD12I-FROM-ACC,                                DBANK12P
+017700                  :CD12I-TO-ACC,                                  DBANK12P
+017800                  :CD12I-AMOUNT,                                  DBANK12P
+017900                  :CD12I-FREQ,                                    DBANK12P
+018000                  CURRENT DATE,                                   DBANK12P
+018100                  'A')                                            DBANK12P
+018200     END-EXEC.                                                    DBANK12P
+018300     IF SQLCODE IS NOT EQUAL TO ZERO                              DBANK12P
+018400        MOVE 'Unable to create the standing order' TO CD12O-MSG   DBANK12P
+018500        GO TO CREATE-STANDING-ORDER-EXIT                          DBANK12P
+018600     END-IF.                                                      DBANK12P
+018700                                                                  DBANK12P
+018800     MOVE WS-NEW-SEQ-X TO CD12O-SEQ.                              DBANK12P
+018900     SET CD12O-UPDATE-OK TO TRUE.                                 DBANK12P
+019000     MOVE 'Standing order created' TO CD12O-MSG.                  DBANK12P
+019100 CREATE-STANDING-ORDER-EXIT.                                      DBANK12P
+019200     EXIT.                                                        DBANK12P
+019300                                                                  DBANK12P
+019400***************************************************************** DBANK12P
+019500* Cancel an active standing order belonging to this customer    * DBANK12P
+019600***************************************************************** DBANK12P
+019700 CANCEL-STANDING-ORDER.                                           DBANK12P
+019800     EXEC SQL                                                     DBANK12P
+019900          UPDATE BNKSTORD                                         DBANK12P
+020000          SET STO_STATUS = 'C'                                    DBANK12P
+020100          WHERE STO_PID = :CD12I-PERSON-PID AND                   DBANK12P
+020200                STO_SEQ = :CD12I-SEQ AND                          DBANK12P
+020300                STO_STATUS = 'A'                                  DBANK12P
+020400     END-EXEC.                                                    DBANK12P
+020500     IF SQLCODE IS NOT EQUAL TO ZERO                              DBANK12P
+020600        MOVE 'Unable to cancel - standing order not found or'     DBANK12P
+020700          TO CD12O-MSG                                            DBANK12P
+020800        GO TO CANCEL-STANDING-ORDER-EXIT                          DBANK12P
+020900     END-IF.                                                      DBANK12P
+021000     MOVE CD12I-SEQ TO CD12O-SEQ.                                 DBANK12P
+021100     SET CD12O-UPDATE-OK TO TRUE.                                 DBANK12P
+021200     MOVE 'Standing order cancelled' TO CD12O-MSG.                DBANK12P
+021300 CANCEL-STANDING-ORDER-EXIT.                                      DBANK12P
+021400     EXIT.                                                        DBANK12P
+021500                                                                  DBANK12P
