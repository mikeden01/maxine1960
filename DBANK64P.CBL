@@ -0,0 +1,240 @@
+000100***************************************************************** DBANK64P
+000200*                                                               * DBANK64P
+000300*   Copyright (C) 1998-2002 Micro Focus. All Rights Reserved.   * DBANK64P
+000400*   This demonstration program is provided for use by users     * DBANK64P
+000500*   of Micro Focus products and may be used, modified and       * DBANK64P
+000600*   distributed as part of your application provided that       * DBANK64P
+000700*   you properly acknowledge the copyright of Micro Focus       * DBANK64P
+000800*   in this material.                                           * DBANK64P
+000900*                                                               * DBANK64P
+001000***************************************************************** DBANK64P
+001100                                                                  DBANK64P
+001200***************************************************************** DBANK64P
+001300* Program:     DBANK64P.CBL                                     * DBANK64P
+001400* Function:    Consolidated household statement job - walks    * DBANK64P
+001500*              every mail-preferring customer in mailing-        * DBANK64P
+001600*              address order and, where two or more customers   * DBANK64P
+001700*              share the same BCS_ADDR1/BCS_ADDR2/BCS_POST_CODE, * DBANK64P
+001800*              dispatches a single household mailing in place   * DBANK64P
+001900*              of one per customer, the same way DBANK58P       * DBANK64P
+002000*              dispatches its low-balance alerts                * DBANK64P
+002100*              SQL version                                      * DBANK64P
+002200***************************************************************** DBANK64P
+002300                                                                  DBANK64P
+002400 IDENTIFICATION DIVISION.                                         DBANK64P
+002500 PROGRAM-ID.                                                      DBANK64P
+002600     DBANK64P.                                                    DBANK64P
+002700 DATE-WRITTEN.                                                    DBANK64P
+002800     August 2026.                                                 DBANK64P
+002900 DATE-COMPILED.                                                   DBANK64P
+003000     Today.                                                       DBANK64P
+003100                                                                  DBANK64P
+003200 ENVIRONMENT DIVISION.                                            DBANK64P
+003300                                                                  DBANK64P
+003400 DATA DIVISION.                                                   DBANK64P
+003500                                                                  DBANK64P
+003600 WORKING-STORAGE SECTION.                                         DBANK64P
+003700 01  WS-MISC-STORAGE.                                             DBANK64P
+003800   05  WS-PROGRAM-ID                         PIC X(8)             DBANK64P
+003900       VALUE 'DBANK64P'.                                          DBANK64P
+004000   05  WS-COMMAREA-LENGTH                    PIC 9(5).            DBANK64P
+004100   05  WS-FIRST-ROW-SWITCH                   PIC X(1).            DBANK64P
+004200     88  WS-FIRST-ROW                         VALUE 'Y'.          DBANK64P
+004300     88  WS-NOT-FIRST-ROW                     VALUE 'N'.          DBANK64P
+004400                                                                  DBANK64P
+004500***************************************************************** DBANK64P
+004600* The address currently being accumulated - a run of customer    * DBANK64P
+004700* rows that share this address is one household - together      * DBANK64P
+004800* with the lead customer (the first one read at that address,   * DBANK64P
+004900* in PID order) who the one consolidated mailing is addressed   * DBANK64P
+005000* to, and a count of how many customers share it                * DBANK64P
+005100***************************************************************** DBANK64P
+005200 01  WS-PENDING-HOUSEHOLD.                                        DBANK64P
+005300   05  WS-PENDING-PID                        PIC X(5).            DBANK64P
+005400   05  WS-PENDING-ADDR1                      PIC X(25).           DBANK64P
+005500   05  WS-PENDING-ADDR2                      PIC X(25).           DBANK64P
+005600   05  WS-PENDING-PSTCDE                     PIC X(6).            DBANK64P
+005700   05  WS-PENDING-COUNT                      PIC 9(5) COMP-3.     DBANK64P
+005800                                                                  DBANK64P
+005900***************************************************************** DBANK64P
+006000* Commarea used to call the shared alert-dispatch building       * DBANK64P
+006100* block, DBANK59P, the same way DBANK58P dispatches its          * DBANK64P
+006200* low-balance alerts                                             * DBANK64P
+006300***************************************************************** DBANK64P
+006400 01  WS-59-COMMAREA.                                              DBANK64P
+006500     COPY CBANKD59.                                               DBANK64P
+006600                                                                  DBANK64P
+006700   EXEC SQL                                                       DBANK64P
+006800        BEGIN DECLARE SECTION                                     DBANK64P
+006900   END-EXEC.                                                      DBANK64P
+007000 01  WS-COMMAREA.                                                 DBANK64P
+007100     EXEC SQL                                                     DBANK64P
+007200          INCLUDE CBANKD64                                        DBANK64P
+007300     END-EXEC.                                                    DBANK64P
+007400     EXEC SQL                                                     DBANK64P
+007500          INCLUDE CBANKSAC                                        DBANK64P
+007600     END-EXEC.                                                    DBANK64P
+007700     EXEC SQL                                                     DBANK64P
+007800          INCLUDE CBANKSCS                                        DBANK64P
+007900     END-EXEC.                                                    DBANK64P
+008000     EXEC SQL                                                     DBANK64P
+008100          INCLUDE SQLCA                                           DBANK64P
+008200     END-EXEC.                                                    DBANK64P
+008300                                                                  DBANK64P
+008400 COPY CABENDD.                                                    DBANK64P
+008500     EXEC SQL                                                     DBANK64P
+008600          END DECLARE SECTION                                     DBANK64P
+008700     END-EXEC.                                                    DBANK64P
+008800                                                                  DBANK64P
+008900 LINKAGE SECTION.                                                 DBANK64P
+009000 01  DFHCOMMAREA.                                                 DBANK64P
+009100   05  LK-COMMAREA                           PIC X(1)             DBANK64P
+009200       OCCURS 1 TO 6144 TIMES                                     DBANK64P
+009300         DEPENDING ON WS-COMMAREA-LENGTH.                         DBANK64P
+009400                                                                  DBANK64P
+009500 COPY CENTRY.                                                     DBANK64P
+009600***************************************************************** DBANK64P
+009700* Move the passed area to our area                              * DBANK64P
+009800***************************************************************** DBANK64P
+009900     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.            DBANK64P
+010000     MOVE DFHCOMMAREA TO WS-COMMAREA.                             DBANK64P
+010100                                                                  DBANK64P
+010200***************************************************************** DBANK64P
+010300* Initialize our output area                                    * DBANK64P
+010400***************************************************************** DBANK64P
+010500     INITIALIZE CD64O-DATA.                                       DBANK64P
+010600     SET CD64O-RUN-OK TO TRUE.                                    DBANK64P
+010700     SET WS-FIRST-ROW TO TRUE.                                    DBANK64P
+010800     MOVE ZERO TO WS-PENDING-COUNT.                                DBANK64P
+010900                                                                  DBANK64P
+011000***************************************************************** DBANK64P
+011100* Open a cursor over every customer who has asked for mailed     * DBANK64P
+011200* statements, in mailing-address order - two or more rows in     * DBANK64P
+011300* a row that share an address are one household                 * DBANK64P
+011400***************************************************************** DBANK64P
+011500     EXEC SQL                                                     DBANK64P
+011600          DECLARE HOUSEHOLD_CSR CURSOR FOR                        DBANK64P
+011700          SELECT BCS_PID,                                         DBANK64P
+011800                 BCS_ADDR1,                                       DBANK64P
+011900                 BCS_ADDR2,                                       DBANK64P
+012000                 BCS_POST_CODE                                    DBANK64P
+012100          FROM BNKCUST                                            DBANK64P
+012200          WHERE BCS_SEND_MAIL = 'Y'                                DBANK64P
+012300          ORDER BY BCS_ADDR1,                                     DBANK64P
+012400                   BCS_ADDR2,                                     DBANK64P
+012500                   BCS_POST_CODE,                                 DBANK64P
+012600                   BCS_PID                                        DBANK64P
+012700          FOR FETCH ONLY                                          DBANK64P
+012800     END-EXEC.                                                    DBANK64P
+012900     EXEC SQL                                                     DBANK64P
+013000          OPEN HOUSEHOLD_CSR                                      DBANK64P
+013100     END-EXEC.                                                    DBANK64P
+013200     IF SQLCODE IS NOT EQUAL TO ZERO                              DBANK64P
+013300        SET CD64O-RUN-FAIL TO TRUE                                DBANK64P
+013400        MOVE 'Unable to open household cursor' TO CD64O-MSG       DBANK64P
+013500        GO TO DBANK64P-EXIT                                       DBANK64P
+013600     END-IF.                                                      DBANK64P
+013700                                                                  DBANK64P
+013800 HOUSEHOLD-LOOP.                                                  DBANK64P
+013900     EXEC SQL                                                     DBANK64P
+014000          FETCH HOUSEHOLD_CSR                                     DBANK64P
+014100          INTO :DCL-BCS-PID,                                      DBANK64P
+014200               :DCL-BCS-ADDR1,                                    DBANK64P
+014300               :DCL-BCS-ADDR2,                                    DBANK64P
+014400               :DCL-BCS-POST-CODE                                 DBANK64P
+014500     END-EXEC.                                                    DBANK64P
+014600     IF SQLCODE IS EQUAL TO +100                                  DBANK64P
+014700        GO TO HOUSEHOLD-LOOP-EXIT                                 DBANK64P
+014800     END-IF.                                                      DBANK64P
+014900     IF SQLCODE IS NOT EQUAL TO ZERO                              DBANK64P
+015000        SET CD64O-RUN-FAIL TO TRUE                                DBANK64P
+015100        MOVE 'Unable to read the household cursor' TO CD64O-MSG   DBANK64P
+015200        GO TO HOUSEHOLD-LOOP-EXIT                                 DBANK64P
+015300     END-IF.                                                      DBANK64P
+015400     ADD 1 TO CD64O-CUSTOMERS-SCANNED.                            DBANK64P
+015500     PERFORM ACCUMULATE-HOUSEHOLD-ROW THRU                        DBANK64P
+015600             ACCUMULATE-HOUSEHOLD-ROW-EXIT.                       DBANK64P
+015700     GO TO HOUSEHOLD-LOOP.                                        DBANK64P
+015800 HOUSEHOLD-LOOP-EXIT.                                             DBANK64P
+015900     EXEC SQL                                                     DBANK64P
+016000          CLOSE HOUSEHOLD_CSR                                     DBANK64P
+016100     END-EXEC.                                                    DBANK64P
+016200     IF WS-NOT-FIRST-ROW                                          DBANK64P
+016300        PERFORM DISPATCH-PENDING-HOUSEHOLD THRU                   DBANK64P
+016400                DISPATCH-PENDING-HOUSEHOLD-EXIT                   DBANK64P
+016500     END-IF.                                                      DBANK64P
+016600                                                                  DBANK64P
+016700 DBANK64P-EXIT.                                                   DBANK64P
+016800***************************************************************** DBANK64P
+016900* Move the result back to the callers area                      * DBANK64P
+017000***************************************************************** DBANK64P
+017100     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       DBANK64P
+017200                                                                  DBANK64P
+017300***************************************************************** DBANK64P
+017400* Return to our caller                                          * DBANK64P
+017500***************************************************************** DBANK64P
+017600 COPY CRETURN.                                                    DBANK64P
+017700                                                                  DBANK64P
+017800***************************************************************** DBANK64P
+017900* Either fold this row into the household currently being        * DBANK64P
+018000* accumulated, when its address matches, or - once the address   * DBANK64P
+018100* changes - dispatch the mailing for the household just          * DBANK64P
+018200* finished and start accumulating the new one                    * DBANK64P
+018300***************************************************************** DBANK64P
+018400 ACCUMULATE-HOUSEHOLD-ROW.                                        DBANK64P
+018500     IF WS-FIRST-ROW                                              DBANK64P
+018600        SET WS-NOT-FIRST-ROW TO TRUE                              DBANK64P
+018700     ELSE                                                         DBANK64P
+018800        IF DCL-BCS-ADDR1 IS EQUAL TO WS-PENDING-ADDR1 AND          DBANK64P
+018900           DCL-BCS-ADDR2 IS EQUAL TO WS-PENDING-ADDR2 AND          DBANK64P
+019000           DCL-BCS-POST-CODE IS EQUAL TO WS-PENDING-PSTCDE         DBANK64P
+019100           ADD 1 TO WS-PENDING-COUNT                              DBANK64P
+019200           GO TO ACCUMULATE-HOUSEHOLD-ROW-EXIT                    DBANK64P
+019300        END-IF                                                    DBANK64P
+019400        PERFORM DISPATCH-PENDING-HOUSEHOLD THRU                   DBANK64P
+019500                DISPATCH-PENDING-HOUSEHOLD-EXIT                   DBANK64P
+019600     END-IF.                                                      DBANK64P
+019700     MOVE DCL-BCS-PID TO WS-PENDING-PID.                          DBANK64P
+019800     MOVE DCL-BCS-ADDR1 TO WS-PENDING-ADDR1.                      DBANK64P
+019900     MOVE DCL-BCS-ADDR2 TO WS-PENDING-ADDR2.                      DBANK64P
+020000     MOVE DCL-BCS-POST-CODE TO WS-PENDING-PSTCDE.                 DBANK64P
+020100     MOVE 1 TO WS-PENDING-COUNT.                                  DBANK64P
+020200 ACCUMULATE-HOUSEHOLD-ROW-EXIT.                                   DBANK64P
+020300     EXIT.                                                        DBANK64P
+020400                                                                  DBANK64P
+020500***************************************************************** DBANK64P
+020600* Send one mailing for the household just finished - addressed  * DBANK64P
+020700* to its lead customer (the first one read at that address) -    * DBANK64P
+020800* when two or more customers shared it, counting every other     * DBANK64P
+020900* customer's mailing as suppressed; otherwise this was an        * DBANK64P
+021000* ordinary single-customer mailing                               * DBANK64P
+021100***************************************************************** DBANK64P
+021200 DISPATCH-PENDING-HOUSEHOLD.                                      DBANK64P
+021300     MOVE WS-PENDING-PID TO CD59I-PID.                            DBANK64P
+021400     MOVE SPACES TO CD59I-ACCNO.                                  DBANK64P
+021500     MOVE ZERO TO CD59I-AMOUNT.                                   DBANK64P
+021600     MOVE 'M' TO CD59I-CHANNEL.                                   DBANK64P
+021700     IF WS-PENDING-COUNT > 1                                      DBANK64P
+021800        MOVE 'HOUSEHOLD STMT READY' TO CD59I-REASON                DBANK64P
+021900        CALL 'DBANK59P' USING WS-59-COMMAREA                      DBANK64P
+022000        IF CD59O-ALERT-FAIL                                       DBANK64P
+022100           ADD 1 TO CD64O-ALERTS-FAILED                           DBANK64P
+022200        ELSE                                                      DBANK64P
+022300           ADD 1 TO CD64O-HOUSEHOLDS-FOUND                        DBANK64P
+022400           ADD 1 TO CD64O-HOUSEHOLD-MAILINGS-SENT                 DBANK64P
+022500           COMPUTE CD64O-MAILINGS-SUPPRESSED =                    DBANK64P
+022600                   CD64O-MAILINGS-SUPPRESSED +                    DBANK64P
+022700                   WS-PENDING-COUNT - 1                           DBANK64P
+022800        END-IF                                                    DBANK64P
+022900     ELSE                                                         DBANK64P
+023000        MOVE 'STATEMENT READY' TO CD59I-REASON                    DBANK64P
+023100        CALL 'DBANK59P' USING WS-59-COMMAREA                      DBANK64P
+023200        IF CD59O-ALERT-FAIL                                       DBANK64P
+023300           ADD 1 TO CD64O-ALERTS-FAILED                           DBANK64P
+023400        ELSE                                                      DBANK64P
+023500           ADD 1 TO CD64O-INDIVIDUAL-MAILINGS-SENT                DBANK64P
+023600        END-IF                                                    DBANK64P
+023700     END-IF.                                                      DBANK64P
+023800 DISPATCH-PENDING-HOUSEHOLD-EXIT.                                 DBANK64P
+023900     EXIT.                                                        DBANK64P
+024000                                                                  DBANK64P
