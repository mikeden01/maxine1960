@@ -0,0 +1,28 @@
+000100***************************************************************** CHELPD02
+000200*                                                               * CHELPD02
+000300*  Copyright(C) 1998-2002 Micro Focus. All Rights Reserved.     * CHELPD02
+000400*                                                               * CHELPD02
+000500***************************************************************** CHELPD02
+000600                                                                  CHELPD02
+000700***************************************************************** CHELPD02
+000800* CHELPD02.CPY                                                  * CHELPD02
+000900*---------------------------------------------------------------* CHELPD02
+001000* This area is used to pass data between a requesting program   * CHELPD02
+001100* and the I/O program (DHELP02P) which maintains the VSAM       * CHELPD02
+001200* help file (add/change/delete a help text line).               * CHELPD02
+001300***************************************************************** CHELPD02
+001400   05  HELP02-DATA.                                               CHELPD02
+001500     10  HELP02I-DATA.                                            CHELPD02
+001600       15  HELP02I-ACTION                    PIC X(1).            CHELPD02
+001700         88  HELP02I-ACTION-ADD              VALUE 'A'.           CHELPD02
+001800         88  HELP02I-ACTION-CHANGE           VALUE 'C'.           CHELPD02
+001900         88  HELP02I-ACTION-DELETE           VALUE 'D'.           CHELPD02
+002000       15  HELP02I-SCRN                      PIC X(6).            CHELPD02
+002100       15  HELP02I-LINE                      PIC X(2).            CHELPD02
+002200       15  HELP02I-TEXT                      PIC X(75).           CHELPD02
+002300     10  HELP02O-DATA.                                            CHELPD02
+002400       15  HELP02O-RESULT                    PIC X(1).            CHELPD02
+002500         88  HELP02O-RESULT-OK                VALUE '0'.          CHELPD02
+002600         88  HELP02O-RESULT-FAIL              VALUE '1'.          CHELPD02
+002700       15  HELP02O-MSG                       PIC X(75).           CHELPD02
+002800                                                                  CHELPD02
