@@ -0,0 +1,307 @@
+000100***************************************************************** SBANK50P
+000200*                                                               * SBANK50P
+000300*   Copyright (C) 1998-2002 Micro Focus. All Rights Reserved.   * SBANK50P
+000400*   This demonstration program is provided for use by users     * SBANK50P
+000500*   of Micro Focus products and may be used, modified and       * SBANK50P
+000600*   distributed as part of your application provided that       * SBANK50P
+000700*   you properly acknowledge the copyright of Micro Focus       * SBANK50P
+000800*   in this material.                                           * SBANK50P
+000900*                                                               * SBANK50P
+001000***************************************************************** SBANK50P
+001100                                                                  SBANK50P
+001200***************************************************************** SBANK50P
+001300* Program:     SBANK50P.CBL (CICS Version)                      * SBANK50P
+001400* Layer:       Screen handling                                  * SBANK50P
+001500* Function:    Funds transfer between accounts                  * SBANK50P
+001600***************************************************************** SBANK50P
+001700                                                                  SBANK50P
+001800 IDENTIFICATION DIVISION.                                         SBANK50P
+001900 PROGRAM-ID.                                                      SBANK50P
+002000     SBANK50P.                                                    SBANK50P
+002100 DATE-WRITTEN.                                                    SBANK50P
+002200     September 2002.                                              SBANK50P
+002300 DATE-COMPILED.                                                   SBANK50P
+002400     Today.                                                       SBANK50P
+002500                                                                  SBANK50P
+002600 ENVIRONMENT DIVISION.                                            SBANK50P
+002700                                                                  SBANK50P
+002800 DATA DIVISION.                                                   SBANK50P
+002900 WORKING-STORAGE SECTION.                                         SBANK50P
+003000 01  WS-MISC-STORAGE.                                             SBANK50P
+003100   05  WS-PROGRAM-ID                         PIC X(8)             SBANK50P
+003200       VALUE 'SBANK50P'.                                          SBANK50P
+003300   05  WS-TRAN-ID                            PIC X(4).            SBANK50P
+003400   05  WS-BUSINESS-LOGIC-PGM                 PIC X(8)             SBANK50P
+003500       VALUE SPACES.                                              SBANK50P
+003600   05  WS-DYNAMIC-PGM                        PIC X(8)             SBANK50P
+003700       VALUE 'UNKNOWN'.                                           SBANK50P
+003800   05  WS-SAVED-EIBCALEN                     PIC S9(4) COMP.      SBANK50P
+003900                                                                  SBANK50P
+004000 01  MAPAREA                                 PIC X(2048).         SBANK50P
+004100 COPY MBANK50.                                                    SBANK50P
+004200                                                                  SBANK50P
+004300 01  WS-TIME-DATE-WORK-AREA.                                      SBANK50P
+004400 COPY CDATED.                                                     SBANK50P
+004500                                                                  SBANK50P
+004600 01  WS-BANK-DATA-AREAS.                                          SBANK50P
+004700   05  WS-BANK-DATA.                                              SBANK50P
+004800 COPY CBANKDAT.                                                   SBANK50P
+004900   05  WS-BANK-EXT-DATA.                                          SBANK50P
+005000 COPY CBANKEXT.                                                   SBANK50P
+005100                                                                  SBANK50P
+005200 COPY CSCRNHDD.                                                   SBANK50P
+005300                                                                  SBANK50P
+005400 COPY DFHAID.                                                     SBANK50P
+005500                                                                  SBANK50P
+005600 COPY DFHBMSCA.                                                   SBANK50P
+005700                                                                  SBANK50P
+005800 COPY CABENDD.                                                    SBANK50P
+005900                                                                  SBANK50P
+006000 LINKAGE SECTION.                                                 SBANK50P
+006100 01  DFHCOMMAREA.                                                 SBANK50P
+006200   05  FILLER                                PIC X(7168).         SBANK50P
+006300                                                                  SBANK50P
+006400 PROCEDURE DIVISION.                                              SBANK50P
+006500***************************************************************** SBANK50P
+006600* Write entry to log to show we have been invoked               * SBANK50P
+006700***************************************************************** SBANK50P
+006800     COPY CTRACE.                                                 SBANK50P
+006900                                                                  SBANK50P
+007000***************************************************************** SBANK50P
+007100* Store our transaction-id                                      * SBANK50P
+007200***************************************************************** SBANK50P
+007300     MOVE EIBTRNID TO WS-TRAN-ID.                                 SBANK50P
+007400                                                                  SBANK50P
+007500***************************************************************** SBANK50P
+007600* Store passed data or abend if there wasn't any                * SBANK50P
+007700***************************************************************** SBANK50P
+007800     IF EIBCALEN IS EQUAL TO 0                                    SBANK50P
+007900        MOVE WS-PROGRAM-ID TO ABEND-CULPRIT                       SBANK50P
+008000        MOVE '0001' TO ABEND-CODE                                 SBANK50P
+008100        MOVE SPACES TO ABEND-REASON                               SBANK50P
+008200        COPY CABENDPO.                                            SBANK50P
+008300     ELSE                                                         SBANK50P
+008400        MOVE EIBCALEN TO WS-SAVED-EIBCALEN                        SBANK50P
+008500        MOVE LOW-VALUES TO WS-BANK-DATA                           SBANK50P
+008600        MOVE DFHCOMMAREA (1:EIBCALEN) TO WS-BANK-DATA (1:EIBCALEN)SBANK50P
+008700     END-IF.                                                      SBANK50P
+008800                                                                  SBANK50P
+008900***************************************************************** SBANK50P
+009000* This is the main process                                      * SBANK50P
+009100***************************************************************** SBANK50P
+009200                                                                  SBANK50P
+009300***************************************************************** SBANK50P
+009400* Determine what we have to do (read from or send to screen)    * SBANK50P
+009500***************************************************************** SBANK50P
+009600     MOVE LOW-VALUE TO MAPAREA.                                   SBANK50P
+009700     EVALUATE TRUE                                                SBANK50P
+009800       WHEN BANK-MAP-FUNCTION-GET                                 SBANK50P
+009900         PERFORM SCREEN50-READ THRU                               SBANK50P
+010000                 SCREEN50-READ-EXIT                               SBANK50P
+010100       WHEN BANK-MAP-FUNCTION-PUT                                 SBANK50P
+010200         PERFORM SCREEN50-BUILD-AND-SEND THRU                     SBANK50P
+010300                 SCREEN50-BUILD-AND-SEND-EXIT                     SBANK50P
+010400       WHEN OTHER                                                 SBANK50P
+010500         MOVE WS-PROGRAM-ID TO ABEND-CULPRIT                      SBANK50P
+010600         MOVE '0001' TO ABEND-CODE                                SBANK50P
+010700         MOVE SPACES TO ABEND-REASON                              SBANK50P
+010800         COPY CABENDPO.                                           SBANK50P
+010900     END-EVALUATE.                                                SBANK50P
+011000                                                                  SBANK50P
+011100* Call the appropriate routine to handle the business logic       SBANK50P
+011200     IF BANK-MAP-FUNCTION-GET                                     SBANK50P
+011300        EXEC CICS LINK PROGRAM(WS-BUSINESS-LOGIC-PGM)             SBANK50P
+011400                       COMMAREA(WS-BANK-DATA)                     SBANK50P
+011500                       LENGTH(LENGTH OF WS-BANK-DATA)             SBANK50P
+011600        END-EXEC                                                  SBANK50P
+011700     END-IF.                                                      SBANK50P
+011800                                                                  SBANK50P
+011900***************************************************************** SBANK50P
+012000* Now we have to have finished and can return to our invoker.   * SBANK50P
+012100***************************************************************** SBANK50P
+012200* Now return to CICS                                              SBANK50P
+012300     MOVE WS-BANK-DATA (1:WS-SAVED-EIBCALEN) TO                   SBANK50P
+012400          DFHCOMMAREA (1:WS-SAVED-EIBCALEN).                      SBANK50P
+012500     EXEC CICS                                                    SBANK50P
+012600          RETURN                                                  SBANK50P
+012700     END-EXEC.                                                    SBANK50P
+012800     GOBACK.                                                      SBANK50P
+012900                                                                  SBANK50P
+013000***************************************************************** SBANK50P
+013100* Screen processing for MBANK50                                 * SBANK50P
+013200*---------------------------------------------------------------* SBANK50P
+013300* Retrieve data from screen and format it                       * SBANK50P
+013400***************************************************************** SBANK50P
+013500 SCREEN50-READ.                                                   SBANK50P
+013600     MOVE 'BBANK50P' TO WS-BUSINESS-LOGIC-PGM.                    SBANK50P
+013700     IF BANK-AID-CLEAR                                            SBANK50P
+013800        SET BANK-AID-PFK03 TO TRUE                                SBANK50P
+013900        GO TO SCREEN50-READ-EXIT                                  SBANK50P
+014000     END-IF.                                                      SBANK50P
+014100     IF BANK-ENV-CICS                                             SBANK50P
+014200        GO TO SCREEN50-READ-CICS                                  SBANK50P
+014300     ELSE                                                         SBANK50P
+014400        GO TO SCREEN50-READ-INET                                  SBANK50P
+014500     END-IF.                                                      SBANK50P
+014600                                                                  SBANK50P
+014700 SCREEN50-READ-CICS.                                              SBANK50P
+014800     IF BANK-HELP-INACTIVE                                        SBANK50P
+014900        EXEC CICS RECEIVE MAP('BANK50A')                          SBANK50P
+015000                         MAPSET('MBANK50')                        SBANK50P
+015100        END-EXEC                                                  SBANK50P
+015200        MOVE FRM1I IN BANK50AI TO BANK-SCR50-FRM1                 SBANK50P
+015300        MOVE TO1I IN BANK50AI TO BANK-SCR50-TO1                   SBANK50P
+015400        MOVE FRM2I IN BANK50AI TO BANK-SCR50-FRM2                 SBANK50P
+015500        MOVE TO2I IN BANK50AI TO BANK-SCR50-TO2                   SBANK50P
+015600        MOVE FRM3I IN BANK50AI TO BANK-SCR50-FRM3                 SBANK50P
+015700        MOVE TO3I IN BANK50AI TO BANK-SCR50-TO3                   SBANK50P
+015800        MOVE FRM4I IN BANK50AI TO BANK-SCR50-FRM4                 SBANK50P
+015900        MOVE TO4I IN BANK50AI TO BANK-SCR50-TO4                   SBANK50P
+016000        MOVE FRM5I IN BANK50AI TO BANK-SCR50-FRM5                 SBANK50P
+016100        MOVE TO5I IN BANK50AI TO BANK-SCR50-TO5                   SBANK50P
+016200        MOVE XFERI IN BANK50AI TO BANK-SCR50-XFER                 SBANK50P
+016300     ELSE                                                         SBANK50P
+016400        EXEC CICS RECEIVE MAP('HELP50A')                          SBANK50P
+016500                         MAPSET('MBANK50')                        SBANK50P
+016600        END-EXEC                                                  SBANK50P
+016700        GO TO SCREEN50-READ-EXIT                                  SBANK50P
+016800     END-IF.                                                      SBANK50P
+016900                                                                  SBANK50P
+017000     GO TO SCREEN50-READ-EXIT.                                    SBANK50P
+017100                                                                  SBANK50P
+017200 SCREEN50-READ-INET.                                              SBANK50P
+017300     GO TO SCREEN50-READ-EXIT.                                    SBANK50P
+017400                                                                  SBANK50P
+017500 SCREEN50-READ-EXIT.                                              SBANK50P
+017600     EXIT.                                                        SBANK50P
+017700                                                                  SBANK50P
+017800***************************************************************** SBANK50P
+017900* Screen processing for SCREEN50 (BANK50/HELP50)                * SBANK50P
+018000*---------------------------------------------------------------* SBANK50P
+018100* Build the output screen and send it                           * SBANK50P
+018200***************************************************************** SBANK50P
+018300 SCREEN50-BUILD-AND-SEND.                                         SBANK50P
+018400* Clear map area, get date & time and move to the map             SBANK50P
+018500     MOVE LOW-VALUES TO BANK50AO.                                 SBANK50P
+018600     MOVE EIBTIME TO DD-TIME-INPUT-N.                             SBANK50P
+018700     MOVE EIBDATE TO DDI-DATA-YYDDD-YYDDD-N.                      SBANK50P
+018800     SET DDI-YYDDD TO TRUE.                                       SBANK50P
+018900     SET DDO-DD-MMM-YYYY TO TRUE.                                 SBANK50P
+019000     PERFORM CALL-DATECONV THRU                                   SBANK50P
+019100             CALL-DATECONV-EXIT.                                  SBANK50P
+019200* Ensure the last map fields are correct                          SBANK50P
+019300     IF BANK-HELP-ACTIVE                                          SBANK50P
+019400        MOVE 'MHELP50' TO BANK-LAST-MAPSET                        SBANK50P
+019500        MOVE 'HELP50A' TO BANK-LAST-MAP                           SBANK50P
+019600     ELSE                                                         SBANK50P
+019700        MOVE 'MBANK50' TO BANK-LAST-MAPSET                        SBANK50P
+019800        MOVE 'BANK50A' TO BANK-LAST-MAP                           SBANK50P
+019900     END-IF.                                                      SBANK50P
+020000     IF BANK-ENV-CICS                                             SBANK50P
+020100        GO TO SCREEN50-BUILD-AND-SEND-CICS                        SBANK50P
+020200     ELSE                                                         SBANK50P
+020300        GO TO SCREEN50-BUILD-AND-SEND-INET                        SBANK50P
+020400     END-IF.                                                      SBANK50P
+020500                                                                  SBANK50P
+020600 SCREEN50-BUILD-AND-SEND-CICS.                                    SBANK50P
+020700     IF BANK-LAST-MAP IS EQUAL TO 'BANK50A'                       SBANK50P
+020800        GO TO BANK50-BUILD-AND-SEND-CICS                          SBANK50P
+020900     END-IF.                                                      SBANK50P
+021000     IF BANK-LAST-MAP IS EQUAL TO 'HELP50A'                       SBANK50P
+021100        GO TO HELP50-BUILD-AND-SEND-CICS                          SBANK50P
+021200     END-IF.                                                      SBANK50P
+021300     MOVE WS-PROGRAM-ID TO ABEND-CULPRIT                          SBANK50P
+021400     MOVE '0003' TO ABEND-CODE                                    SBANK50P
+021500     MOVE SPACES TO ABEND-REASON                                  SBANK50P
+021600     COPY CABENDPO.                                               SBANK50P
+021700     GOBACK.                                                      SBANK50P
+021800                                                                  SBANK50P
+021900 BANK50-BUILD-AND-SEND-CICS.                                      SBANK50P
+022000     COPY CSCRNHP1 REPLACING ==<<SCRN>>== BY ==BANK50AO==.        SBANK50P
+022100     MOVE WS-TRAN-ID TO TRANO IN BANK50AO.                        SBANK50P
+022200     MOVE DD-TIME-OUTPUT TO TIMEO IN BANK50AO.                    SBANK50P
+022300     MOVE DDO-DATA TO DATEO IN BANK50AO.                          SBANK50P
+022400* Move in any error message                                       SBANK50P
+022500     MOVE BANK-SCR50-ERRMSG TO ERRMSGO IN BANK50AO.               SBANK50P
+022600* Move in screen specific fields                                  SBANK50P
+022700     MOVE BANK-SCR50-XFER TO XFERO IN BANK50AO.                   SBANK50P
+022800     MOVE BANK-SCR50-ACC1 TO ACC1O IN BANK50AO.                   SBANK50P
+022900     MOVE BANK-SCR50-DSC1 TO DSC1O IN BANK50AO.                   SBANK50P
+023000     MOVE BANK-SCR50-BAL1 TO BAL1O IN BANK50AO.                   SBANK50P
+023100     MOVE BANK-SCR50-ACC2 TO ACC2O IN BANK50AO.                   SBANK50P
+023200     MOVE BANK-SCR50-DSC2 TO DSC2O IN BANK50AO.                   SBANK50P
+023300     MOVE BANK-SCR50-BAL2 TO BAL2O IN BANK50AO.                   SBANK50P
+023400     MOVE BANK-SCR50-ACC3 TO ACC3O IN BANK50AO.                   SBANK50P
+023500     MOVE BANK-SCR50-DSC3 TO DSC3O IN BANK50AO.                   SBANK50P
+023600     MOVE BANK-SCR50-BAL3 TO BAL3O IN BANK50AO.                   SBANK50P
+023700     MOVE BANK-SCR50-ACC4 TO ACC4O IN BANK50AO.                   SBANK50P
+023800     MOVE BANK-SCR50-DSC4 TO DSC4O IN BANK50AO.                   SBANK50P
+023900     MOVE BANK-SCR50-BAL4 TO BAL4O IN BANK50AO.                   SBANK50P
+024000     MOVE BANK-SCR50-ACC5 TO ACC5O IN BANK50AO.                   SBANK50P
+024100     MOVE BANK-SCR50-DSC5 TO DSC5O IN BANK50AO.                   SBANK50P
+024200     MOVE BANK-SCR50-BAL5 TO BAL5O IN BANK50AO.                   SBANK50P
+024300* Turn colour off if required                                     SBANK50P
+024400     IF COLOUR-OFF                                                SBANK50P
+024500        MOVE DFHGREEN TO TXT01C IN BANK50AO                       SBANK50P
+024600        MOVE DFHGREEN TO SCRNC IN BANK50AO                        SBANK50P
+024700        MOVE DFHGREEN TO HEAD1C IN BANK50AO                       SBANK50P
+024800        MOVE DFHGREEN TO DATEC IN BANK50AO                        SBANK50P
+024900        MOVE DFHGREEN TO TXT02C IN BANK50AO                       SBANK50P
+025000        MOVE DFHGREEN TO TRANC IN BANK50AO                        SBANK50P
+025100        MOVE DFHGREEN TO HEAD2C IN BANK50AO                       SBANK50P
+025200        MOVE DFHGREEN TO TIMEC IN BANK50AO                        SBANK50P
+025300        MOVE DFHGREEN TO ACC1C IN BANK50AO                        SBANK50P
+025400        MOVE DFHGREEN TO ACC2C IN BANK50AO                        SBANK50P
+025500        MOVE DFHGREEN TO ACC3C IN BANK50AO                        SBANK50P
+025600        MOVE DFHGREEN TO ACC4C IN BANK50AO                        SBANK50P
+025700        MOVE DFHGREEN TO ACC5C IN BANK50AO                        SBANK50P
+025800        MOVE DFHGREEN TO XFERC IN BANK50AO                        SBANK50P
+025900        MOVE DFHGREEN TO ERRMSGC IN BANK50AO                      SBANK50P
+026000     END-IF.                                                      SBANK50P
+026100                                                                  SBANK50P
+026200     EXEC CICS SEND MAP('BANK50A')                                SBANK50P
+026300                    MAPSET('MBANK50')                             SBANK50P
+026400                    ERASE                                         SBANK50P
+026500                    FREEKB                                        SBANK50P
+026600     END-EXEC.                                                    SBANK50P
+026700     GO TO SCREEN50-BUILD-AND-SEND-EXIT.                          SBANK50P
+026800                                                                  SBANK50P
+026900 HELP50-BUILD-AND-SEND-CICS.                                      SBANK50P
+027000     COPY CSCRNHP2 REPLACING ==:OPTN:== BY ==BANK==               SBANK50P
+027100                             ==<<SCRN>>== BY ==HELP50AO==.        SBANK50P
+027200                                                                  SBANK50P
+027300     EXEC CICS SEND MAP('HELP50A')                                SBANK50P
+027400                    MAPSET('MBANK50')                             SBANK50P
+027500                    ERASE                                         SBANK50P
+027600                    FREEKB                                        SBANK50P
+027700     END-EXEC.                                                    SBANK50P
+027800     GO TO SCREEN50-BUILD-AND-SEND-EXIT.                          SBANK50P
+027900                                                                  SBANK50P
+028000 SCREEN50-BUILD-AND-SEND-INET.                                    SBANK50P
+028100     MOVE SPACES TO EXT-OP-DATA.                                  SBANK50P
+028200     MOVE WS-TRAN-ID TO EXT-OP-TRAN.                              SBANK50P
+028300     MOVE DDO-DATA TO EXT-OP-DATE.                                SBANK50P
+028400     MOVE DD-TIME-OUTPUT TO EXT-OP-TIME.                          SBANK50P
+028500     CALL 'SCUSTOMP' USING SCREEN-TITLES.                         SBANK50P
+028600     MOVE SCREEN-TITLE1 TO EXT-OP-HEAD1.                          SBANK50P
+028700     MOVE SCREEN-TITLE2 TO EXT-OP-HEAD2.                          SBANK50P
+028800* Move in screen name                                             SBANK50P
+028900     MOVE 'BANK50' TO EXT-OP-SCREEN.                              SBANK50P
+029000* Move in userid and any error message                            SBANK50P
+029100     MOVE BANK-SCR50-ERRMSG TO EXT-OP-ERR-MSG.                    SBANK50P
+029200     MOVE BANK-USERID TO EXT-OP-USERID.                           SBANK50P
+029300     MOVE BANK-USERID-NAME TO EXT-OP-NAME.                        SBANK50P
+029400     GO TO SCREEN50-BUILD-AND-SEND-EXIT.                          SBANK50P
+029500                                                                  SBANK50P
+029600 SCREEN50-BUILD-AND-SEND-EXIT.                                    SBANK50P
+029700     EXIT.                                                        SBANK50P
+029800                                                                  SBANK50P
+029900***************************************************************** SBANK50P
+030000* Call common routine to perform date conversions               * SBANK50P
+030100***************************************************************** SBANK50P
+030200 CALL-DATECONV.                                                   SBANK50P
+030300     MOVE BANK-ENV TO DD-ENV.                                     SBANK50P
+030400     MOVE 'UDATECNV' TO WS-DYNAMIC-PGM.                           SBANK50P
+030500     CALL WS-DYNAMIC-PGM USING WS-TIME-DATE-WORK-AREA.            SBANK50P
+030600 CALL-DATECONV-EXIT.                                              SBANK50P
+030700     EXIT.                                                        SBANK50P
