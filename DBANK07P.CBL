@@ -85,6 +85,9 @@
 008100***************************************************************** DBANK07P
 008200*COPY CTSTAMPP.                                                   DBANK07P
 008300*    MOVE WS-TIMESTAMP TO CD07I-TIMESTAMP                         DBANK07P
+008350* Note: BTX_DATA_NEW carries CD07I-NEW-CHANGED-BY (the          DBANK07P
+008360* signed-on userid who made the change) along with the         DBANK07P
+008370* other CD07I-NEW-* fields as part of the raw 150-byte block    DBANK07P
 008400     EXEC SQL                                                     DBANK07P
 008500       SET :CD07I-TIMESTAMP = CURRENT TIMESTAMP                   DBANK07P
 008600     END-EXEC                                                     DBANK07P
