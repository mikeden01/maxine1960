@@ -21,6 +21,12 @@
 002100       15  CD06I-TO-ACC                      PIC X(9).            CBANKD06
 002200       15  CD06I-TO-AMOUNT                   PIC S9(7)V99 COMP-3. CBANKD06
 002300       15  CD06I-TO-DESC                     PIC X(30).           CBANKD06
+002310*        Distinguishes an ordinary transfer posting from an      CBANKD06
+002320*        interest accrual, so the audit-trail writer can tag the CBANKD06
+002330*        BNKTXN rows it inserts accordingly                      CBANKD06
+002340       15  CD06I-POST-TYPE                   PIC X(1).            CBANKD06
+002350         88  CD06I-TRANSFER-POSTING          VALUE SPACE.         CBANKD06
+002360         88  CD06I-INTEREST-POSTING          VALUE 'I'.           CBANKD06
 002400     10  CD06O-DATA.                                              CBANKD06
 002500       15  CD06O-RESULT                      PIC X(1).            CBANKD06
 002600         88  CD06O-UPDATE-OK                 VALUE '0'.           CBANKD06
