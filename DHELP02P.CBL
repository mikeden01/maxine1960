@@ -0,0 +1,176 @@
+000100***************************************************************** DHELP02P
+000200*                                                               * DHELP02P
+000300*   Copyright (C) 1998-2002 Micro Focus. All Rights Reserved.   * DHELP02P
+000400*   This demonstration program is provided for use by users     * DHELP02P
+000500*   of Micro Focus products and may be used, modified and       * DHELP02P
+000600*   distributed as part of your application provided that       * DHELP02P
+000700*   you properly acknowledge the copyright of Micro Focus       * DHELP02P
+000800*   in this material.                                           * DHELP02P
+000900*                                                               * DHELP02P
+001000***************************************************************** DHELP02P
+001100                                                                  DHELP02P
+001200***************************************************************** DHELP02P
+001300* Program:     DHELP02P.CBL                                     * DHELP02P
+001400* Function:    Add, change or delete a line of screen help      * DHELP02P
+001500*              text held on the VSAM help file (HLPFILE)        * DHELP02P
+001600***************************************************************** DHELP02P
+001700                                                                  DHELP02P
+001800 IDENTIFICATION DIVISION.                                         DHELP02P
+001900 PROGRAM-ID.                                                      DHELP02P
+002000     DHELP02P.                                                    DHELP02P
+002100 DATE-WRITTEN.                                                    DHELP02P
+002200     August 2026.                                                 DHELP02P
+002300 DATE-COMPILED.                                                   DHELP02P
+002400     Today.                                                       DHELP02P
+002500                                                                  DHELP02P
+002600 ENVIRONMENT DIVISION.                                            DHELP02P
+002700                                                                  DHELP02P
+002800 DATA DIVISION.                                                   DHELP02P
+002900                                                                  DHELP02P
+003000 WORKING-STORAGE SECTION.                                         DHELP02P
+003100 01  WS-MISC-STORAGE.                                             DHELP02P
+003200   05  WS-PROGRAM-ID                         PIC X(8)             DHELP02P
+003300       VALUE 'DHELP02P'.                                          DHELP02P
+003400   05  WS-COMMAREA-LENGTH                    PIC 9(5).            DHELP02P
+003500   05  WS-RESP                               PIC S9(8) COMP.      DHELP02P
+003600                                                                  DHELP02P
+003700 01  WS-COMMAREA.                                                 DHELP02P
+003800 COPY CHELPD02.                                                   DHELP02P
+003900                                                                  DHELP02P
+004000 01  WS-HELP-RECORD.                                              DHELP02P
+004100 COPY CHELPVSM.                                                   DHELP02P
+004200                                                                  DHELP02P
+004300 COPY CABENDD.                                                    DHELP02P
+004400                                                                  DHELP02P
+004500 LINKAGE SECTION.                                                 DHELP02P
+004600 01  DFHCOMMAREA.                                                 DHELP02P
+004700   05  LK-COMMAREA                           PIC X(1)             DHELP02P
+004800       OCCURS 1 TO 6144 TIMES                                     DHELP02P
+004900         DEPENDING ON WS-COMMAREA-LENGTH.                         DHELP02P
+005000                                                                  DHELP02P
+005100 COPY CENTRY.                                                     DHELP02P
+005200***************************************************************** DHELP02P
+005300* Move the passed data to our area                              * DHELP02P
+005400***************************************************************** DHELP02P
+005500     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.            DHELP02P
+005600     MOVE DFHCOMMAREA TO WS-COMMAREA.                             DHELP02P
+005700                                                                  DHELP02P
+005800***************************************************************** DHELP02P
+005900* Initialize our output area                                    * DHELP02P
+006000***************************************************************** DHELP02P
+006100     MOVE SPACES TO HELP02O-DATA.                                 DHELP02P
+006200     SET HELP02O-RESULT-OK TO TRUE.                               DHELP02P
+006300                                                                  DHELP02P
+006400***************************************************************** DHELP02P
+006500* Build the key for the requested help line and drive the       * DHELP02P
+006600* requested file maintenance action                             * DHELP02P
+006700***************************************************************** DHELP02P
+006800     MOVE HELP02I-SCRN TO HLP-SCRN.                               DHELP02P
+006900     MOVE HELP02I-LINE TO HLP-LINE.                               DHELP02P
+007000                                                                  DHELP02P
+007100     EVALUATE TRUE                                                DHELP02P
+007150        WHEN HELP02I-ACTION-ADD                                   DHELP02P
+007200           PERFORM ADD-HELP-LINE THRU ADD-HELP-LINE-EXIT          DHELP02P
+007250        WHEN HELP02I-ACTION-CHANGE                                DHELP02P
+007300           PERFORM CHANGE-HELP-LINE THRU CHANGE-HELP-LINE-EXIT    DHELP02P
+007350        WHEN HELP02I-ACTION-DELETE                                DHELP02P
+007400           PERFORM DELETE-HELP-LINE THRU DELETE-HELP-LINE-EXIT    DHELP02P
+007450        WHEN OTHER                                                DHELP02P
+007500           SET HELP02O-RESULT-FAIL TO TRUE                        DHELP02P
+007550           MOVE 'Invalid maintenance action requested'            DHELP02P
+007600             TO HELP02O-MSG                                       DHELP02P
+007650     END-EVALUATE.                                                DHELP02P
+008600                                                                  DHELP02P
+008700***************************************************************** DHELP02P
+008800* Move the result back to the callers area                      * DHELP02P
+008900***************************************************************** DHELP02P
+009000     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       DHELP02P
+009100                                                                  DHELP02P
+009200***************************************************************** DHELP02P
+009300* Return to our caller                                          * DHELP02P
+009400***************************************************************** DHELP02P
+009500 COPY CRETURN.                                                    DHELP02P
+009600                                                                  DHELP02P
+009700***************************************************************** DHELP02P
+009800* Add a brand new help line - fails if the key already exists   * DHELP02P
+009900***************************************************************** DHELP02P
+010000 ADD-HELP-LINE.                                                   DHELP02P
+010100     MOVE HELP02I-TEXT TO HLP-TEXT.                               DHELP02P
+010200     EXEC CICS WRITE                                              DHELP02P
+010300          FILE('HLPFILE')                                         DHELP02P
+010400          FROM(WS-HELP-RECORD)                                    DHELP02P
+010500          RIDFLD(HLP-KEY)                                         DHELP02P
+010600          RESP(WS-RESP)                                           DHELP02P
+010700     END-EXEC.                                                    DHELP02P
+010800     IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)                       DHELP02P
+010900        MOVE 'Help line added' TO HELP02O-MSG                     DHELP02P
+011000     ELSE                                                         DHELP02P
+011100        SET HELP02O-RESULT-FAIL TO TRUE                           DHELP02P
+011200        MOVE 'Help line already exists for that screen/line'      DHELP02P
+011300          TO HELP02O-MSG                                         DHELP02P
+011400     END-IF.                                                      DHELP02P
+011500 ADD-HELP-LINE-EXIT.                                              DHELP02P
+011600     EXIT.                                                        DHELP02P
+011700                                                                  DHELP02P
+011800***************************************************************** DHELP02P
+011900* Change the text of an existing help line                      * DHELP02P
+012000***************************************************************** DHELP02P
+012100 CHANGE-HELP-LINE.                                                DHELP02P
+012200     EXEC CICS READ                                               DHELP02P
+012300          FILE('HLPFILE')                                        DHELP02P
+012400          INTO(WS-HELP-RECORD)                                    DHELP02P
+012500          RIDFLD(HLP-KEY)                                         DHELP02P
+012600          UPDATE                                                  DHELP02P
+012700          RESP(WS-RESP)                                          DHELP02P
+012800     END-EXEC.                                                    DHELP02P
+012900     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   DHELP02P
+013000        SET HELP02O-RESULT-FAIL TO TRUE                          DHELP02P
+013100        MOVE 'Help line not found for that screen/line'          DHELP02P
+013200          TO HELP02O-MSG                                        DHELP02P
+013300        GO TO CHANGE-HELP-LINE-EXIT                              DHELP02P
+013400     END-IF.                                                      DHELP02P
+013500     MOVE HELP02I-TEXT TO HLP-TEXT.                               DHELP02P
+013600     EXEC CICS REWRITE                                            DHELP02P
+013700          FILE('HLPFILE')                                        DHELP02P
+013800          FROM(WS-HELP-RECORD)                                   DHELP02P
+013900          RESP(WS-RESP)                                         DHELP02P
+014000     END-EXEC.                                                    DHELP02P
+014100     IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)                       DHELP02P
+014200        MOVE 'Help line changed' TO HELP02O-MSG                   DHELP02P
+014300     ELSE                                                         DHELP02P
+014400        SET HELP02O-RESULT-FAIL TO TRUE                          DHELP02P
+014500        MOVE 'Unable to update help line' TO HELP02O-MSG          DHELP02P
+014600     END-IF.                                                      DHELP02P
+014700 CHANGE-HELP-LINE-EXIT.                                           DHELP02P
+014800     EXIT.                                                        DHELP02P
+014900                                                                  DHELP02P
+015000***************************************************************** DHELP02P
+015100* Delete an existing help line                                  * DHELP02P
+015200***************************************************************** DHELP02P
+015300 DELETE-HELP-LINE.                                                DHELP02P
+015400     EXEC CICS READ                                               DHELP02P
+015500          FILE('HLPFILE')                                        DHELP02P
+015600          INTO(WS-HELP-RECORD)                                    DHELP02P
+015700          RIDFLD(HLP-KEY)                                        DHELP02P
+015800          UPDATE                                                  DHELP02P
+015900          RESP(WS-RESP)                                          DHELP02P
+016000     END-EXEC.                                                    DHELP02P
+016100     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)                   DHELP02P
+016200        SET HELP02O-RESULT-FAIL TO TRUE                          DHELP02P
+016300        MOVE 'Help line not found for that screen/line'          DHELP02P
+016400          TO HELP02O-MSG                                        DHELP02P
+016500        GO TO DELETE-HELP-LINE-EXIT                              DHELP02P
+016600     END-IF.                                                      DHELP02P
+016700     EXEC CICS DELETE                                             DHELP02P
+016800          FILE('HLPFILE')                                        DHELP02P
+016900          RESP(WS-RESP)                                         DHELP02P
+017000     END-EXEC.                                                    DHELP02P
+017100     IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)                       DHELP02P
+017200        MOVE 'Help line deleted' TO HELP02O-MSG                   DHELP02P
+017300     ELSE                                                         DHELP02P
+017400        SET HELP02O-RESULT-FAIL TO TRUE                          DHELP02P
+017500        MOVE 'Unable to delete help line' TO HELP02O-MSG          DHELP02P
+017600     END-IF.                                                      DHELP02P
+017700 DELETE-HELP-LINE-EXIT.                                           DHELP02P
+017800     EXIT.                                                        DHELP02P
+017900                                                                  DHELP02P
