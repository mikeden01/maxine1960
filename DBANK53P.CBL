@@ -0,0 +1,242 @@
+000100***************************************************************** DBANK53P
+000200*                                                               * DBANK53P
+000300*   Copyright (C) 1998-2002 Micro Focus. All Rights Reserved.   * DBANK53P
+000400*   This demonstration program is provided for use by users     * DBANK53P
+000500*   of Micro Focus products and may be used, modified and       * DBANK53P
+000600*   distributed as part of your application provided that       * DBANK53P
+000700*   you properly acknowledge the copyright of Micro Focus       * DBANK53P
+000800*   in this material.                                           * DBANK53P
+000900*                                                               * DBANK53P
+001000***************************************************************** DBANK53P
+001100                                                                  DBANK53P
+001200***************************************************************** DBANK53P
+001300* Program:     DBANK53P.CBL                                     * DBANK53P
+001400* Function:    Billing-cycle job - post the estimated service   * DBANK53P
+001500*              charges shown on the balance screen against      * DBANK53P
+001600*              every account, via DBANK04P/DBANK06P             * DBANK53P
+001700*              SQL version                                      * DBANK53P
+001800***************************************************************** DBANK53P
+001900                                                                  DBANK53P
+002000 IDENTIFICATION DIVISION.                                         DBANK53P
+002100 PROGRAM-ID.                                                      DBANK53P
+002200     DBANK53P.                                                    DBANK53P
+002300 DATE-WRITTEN.                                                    DBANK53P
+002400     September 2002.                                              DBANK53P
+002500 DATE-COMPILED.                                                   DBANK53P
+002600     Today.                                                       DBANK53P
+002700                                                                  DBANK53P
+002800 ENVIRONMENT DIVISION.                                            DBANK53P
+002900                                                                  DBANK53P
+003000 DATA DIVISION.                                                   DBANK53P
+003100                                                                  DBANK53P
+003200 WORKING-STORAGE SECTION.                                         DBANK53P
+003300 01  WS-MISC-STORAGE.                                             DBANK53P
+003400   05  WS-PROGRAM-ID                         PIC X(8)             DBANK53P
+003500       VALUE 'DBANK53P'.                                          DBANK53P
+003600   05  WS-COMMAREA-LENGTH                    PIC 9(5).            DBANK53P
+003700                                                                  DBANK53P
+003800 01  WS-SERVICE-CHARGES.                                          DBANK53P
+003900   05  WS-SRV-BAL-N                          PIC S9(7)V99.        DBANK53P
+004000   05  WS-SRV-AMT                            PIC 9(3)V99.         DBANK53P
+004100   05  WS-SRV-CHARGE-LIMITS.                                      DBANK53P
+004200     10  WS-SRV-BAND0.                                            DBANK53P
+004300       15  WS-SRV-BAL0     VALUE 9999999       PIC S9(7).         DBANK53P
+004400       15  WS-SRV-CHG0     VALUE 050.00        PIC 9(3)V99.       DBANK53P
+004500     10  WS-SRV-BAND1.                                            DBANK53P
+004600       15  WS-SRV-BAL1     VALUE 0000000       PIC S9(7).         DBANK53P
+004700       15  WS-SRV-CHG1     VALUE 025.00        PIC 9(3)V99.       DBANK53P
+004800     10  WS-SRV-BAND2.                                            DBANK53P
+004900       15  WS-SRV-BAL2     VALUE 0001000       PIC S9(7).         DBANK53P
+005000       15  WS-SRV-CHG2     VALUE 020.00        PIC 9(3)V99.       DBANK53P
+005100     10  WS-SRV-BAND3.                                            DBANK53P
+005200       15  WS-SRV-BAL3     VALUE 0005000       PIC S9(7).         DBANK53P
+005300       15  WS-SRV-CHG3     VALUE 015.00        PIC 9(3)V99.       DBANK53P
+005400     10  WS-SRV-BAND4.                                            DBANK53P
+005500       15  WS-SRV-BAL4     VALUE 0010000       PIC S9(7).         DBANK53P
+005600       15  WS-SRV-CHG4     VALUE 010.00        PIC 9(3)V99.       DBANK53P
+005700     10  WS-SRV-BAND5.                                            DBANK53P
+005800       15  WS-SRV-BAL5     VALUE 0100000       PIC S9(7).         DBANK53P
+005900       15  WS-SRV-CHG5     VALUE 000.00        PIC 9(3)V99.       DBANK53P
+006000                                                                  DBANK53P
+006100   EXEC SQL                                                       DBANK53P
+006200        BEGIN DECLARE SECTION                                     DBANK53P
+006300   END-EXEC.                                                      DBANK53P
+006400 01  WS-COMMAREA.                                                 DBANK53P
+006500     EXEC SQL                                                     DBANK53P
+006600          INCLUDE CBANKD53                                        DBANK53P
+006700     END-EXEC.                                                    DBANK53P
+006800                                                                  DBANK53P
+006900     EXEC SQL                                                     DBANK53P
+007000          INCLUDE CBANKD04                                        DBANK53P
+007100     END-EXEC.                                                    DBANK53P
+007200     EXEC SQL                                                     DBANK53P
+007300          INCLUDE CBANKD06                                        DBANK53P
+007400     END-EXEC.                                                    DBANK53P
+007500     EXEC SQL                                                     DBANK53P
+007600          INCLUDE CBANKSAC                                        DBANK53P
+007700     END-EXEC.                                                    DBANK53P
+007800     EXEC SQL                                                     DBANK53P
+007900          INCLUDE CBANKSAT                                        DBANK53P
+008000     END-EXEC.                                                    DBANK53P
+008100     EXEC SQL                                                     DBANK53P
+008200          INCLUDE SQLCA                                           DBANK53P
+008300     END-EXEC.                                                    DBANK53P
+008400                                                                  DBANK53P
+008500 COPY CABENDD.                                                    DBANK53P
+008600     EXEC SQL                                                     DBANK53P
+008700          END DECLARE SECTION                                     DBANK53P
+008800     END-EXEC.                                                    DBANK53P
+008900                                                                  DBANK53P
+009000 LINKAGE SECTION.                                                 DBANK53P
+009100 01  DFHCOMMAREA.                                                 DBANK53P
+009200   05  LK-COMMAREA                           PIC X(1)             DBANK53P
+009210       OCCURS 1 TO 6144 TIMES                                     DBANK53P
+009220         DEPENDING ON WS-COMMAREA-LENGTH.                         DBANK53P
+009300                                                                  DBANK53P
+009400 COPY CENTRY.                                                     DBANK53P
+009500***************************************************************** DBANK53P
+009600* Move the passed area to our area                              * DBANK53P
+009700***************************************************************** DBANK53P
+009710     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.            DBANK53P
+009800     MOVE DFHCOMMAREA TO WS-COMMAREA.                             DBANK53P
+009900                                                                  DBANK53P
+010000***************************************************************** DBANK53P
+010100* Initialize our output area                                    * DBANK53P
+010200***************************************************************** DBANK53P
+010300     INITIALIZE CD53O-DATA.                                       DBANK53P
+010400     SET CD53O-RUN-OK TO TRUE.                                    DBANK53P
+010500                                                                  DBANK53P
+010600***************************************************************** DBANK53P
+010700* Open a cursor over every account in the bank and work our way * DBANK53P
+010800* through them, posting a service charge for each one          * DBANK53P
+010900***************************************************************** DBANK53P
+011000     EXEC SQL                                                     DBANK53P
+011100          DECLARE ALL_ACC_CSR CURSOR FOR                          DBANK53P
+011200          SELECT BAC.BAC_PID,                                     DBANK53P
+011300                 BAC.BAC_ACCNO,                                   DBANK53P
+011400                 BAC.BAC_BALANCE                                  DBANK53P
+011500          FROM BNKACC BAC                                         DBANK53P
+011600          ORDER BY BAC.BAC_PID,                                   DBANK53P
+011700                   BAC.BAC_ACCNO                                  DBANK53P
+011800          FOR FETCH ONLY                                          DBANK53P
+011900     END-EXEC.                                                    DBANK53P
+012000     EXEC SQL                                                     DBANK53P
+012100          OPEN ALL_ACC_CSR                                        DBANK53P
+012200     END-EXEC.                                                    DBANK53P
+012300     IF SQLCODE IS NOT EQUAL TO ZERO                              DBANK53P
+012400        SET CD53O-RUN-FAIL TO TRUE                                DBANK53P
+012500        MOVE 'Unable to open account cursor' TO CD53O-MSG         DBANK53P
+012600        GO TO DBANK53P-EXIT                                       DBANK53P
+012700     END-IF.                                                      DBANK53P
+012800                                                                  DBANK53P
+012900 BILLING-CYCLE-LOOP.                                               DBANK53P
+013000     EXEC SQL                                                     DBANK53P
+013100          FETCH ALL_ACC_CSR                                       DBANK53P
+013200          INTO :DCL-BAC-PID,                                      DBANK53P
+013300               :DCL-BAC-ACCNO,                                    DBANK53P
+013400               :DCL-BAC-BALANCE                                   DBANK53P
+013500     END-EXEC.                                                    DBANK53P
+013600     IF SQLCODE IS EQUAL TO +100                                  DBANK53P
+013700        GO TO BILLING-CYCLE-LOOP-EXIT                             DBANK53P
+013800     END-IF.                                                      DBANK53P
+013900     IF SQLCODE IS NOT EQUAL TO ZERO                              DBANK53P
+014000        SET CD53O-RUN-FAIL TO TRUE                                DBANK53P
+014100        MOVE 'Unable to read the account cursor' TO CD53O-MSG     DBANK53P
+014200        GO TO BILLING-CYCLE-LOOP-EXIT                             DBANK53P
+014300     END-IF.                                                      DBANK53P
+014400     ADD 1 TO CD53O-ACCOUNTS-PROCESSED.                           DBANK53P
+014500     MOVE DCL-BAC-BALANCE TO WS-SRV-BAL-N.                        DBANK53P
+014600     PERFORM CALC-SERVICE-CHARGE THRU                             DBANK53P
+014700             CALC-SERVICE-CHARGE-EXIT.                            DBANK53P
+014800     IF WS-SRV-AMT IS GREATER THAN ZERO                           DBANK53P
+014900        PERFORM POST-SERVICE-CHARGE THRU                          DBANK53P
+015000                POST-SERVICE-CHARGE-EXIT                          DBANK53P
+015100     END-IF.                                                      DBANK53P
+015200     GO TO BILLING-CYCLE-LOOP.                                    DBANK53P
+015300 BILLING-CYCLE-LOOP-EXIT.                                         DBANK53P
+015400     EXEC SQL                                                     DBANK53P
+015500          CLOSE ALL_ACC_CSR                                       DBANK53P
+015600     END-EXEC.                                                    DBANK53P
+015700                                                                  DBANK53P
+015800 DBANK53P-EXIT.                                                   DBANK53P
+015900***************************************************************** DBANK53P
+016000* Move the result back to the callers area                      * DBANK53P
+016100***************************************************************** DBANK53P
+016200     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).      DBANK53P
+016300                                                                  DBANK53P
+016400***************************************************************** DBANK53P
+016500* Return to our caller                                          * DBANK53P
+016600***************************************************************** DBANK53P
+016700 COPY CRETURN.                                                    DBANK53P
+016800                                                                  DBANK53P
+016900***************************************************************** DBANK53P
+017000* Band the account's balance and work out the service charge    * DBANK53P
+017100* that applies, exactly as BBANK30P's CALC-SERVICE-CHARGE does   * DBANK53P
+017200***************************************************************** DBANK53P
+017300 CALC-SERVICE-CHARGE.                                             DBANK53P
+017400     IF WS-SRV-BAL-N IS GREATER THAN WS-SRV-BAL5                  DBANK53P
+017500        MOVE WS-SRV-CHG5 TO WS-SRV-AMT                            DBANK53P
+017600        GO TO CALC-SERVICE-CHARGE-EXIT                            DBANK53P
+017700     END-IF.                                                      DBANK53P
+017800     IF WS-SRV-BAL-N IS GREATER THAN WS-SRV-BAL4                  DBANK53P
+017900        MOVE WS-SRV-CHG4 TO WS-SRV-AMT                            DBANK53P
+018000        GO TO CALC-SERVICE-CHARGE-EXIT                            DBANK53P
+018100     END-IF.                                                      DBANK53P
+018200     IF WS-SRV-BAL-N IS GREATER THAN WS-SRV-BAL3                  DBANK53P
+018300        MOVE WS-SRV-CHG3 TO WS-SRV-AMT                            DBANK53P
+018400        GO TO CALC-SERVICE-CHARGE-EXIT                            DBANK53P
+018500     END-IF.                                                      DBANK53P
+018600     IF WS-SRV-BAL-N IS GREATER THAN WS-SRV-BAL2                  DBANK53P
+018700        MOVE WS-SRV-CHG2 TO WS-SRV-AMT                            DBANK53P
+018800        GO TO CALC-SERVICE-CHARGE-EXIT                            DBANK53P
+018900     END-IF.                                                      DBANK53P
+019000     IF WS-SRV-BAL-N IS GREATER THAN WS-SRV-BAL1                  DBANK53P
+019100        MOVE WS-SRV-CHG1 TO WS-SRV-AMT                            DBANK53P
+019200        GO TO CALC-SERVICE-CHARGE-EXIT                            DBANK53P
+019300     ELSE                                                         DBANK53P
+019400        MOVE WS-SRV-CHG0 TO WS-SRV-AMT                            DBANK53P
+019500        GO TO CALC-SERVICE-CHARGE-EXIT                            DBANK53P
+019600     END-IF.                                                      DBANK53P
+019700 CALC-SERVICE-CHARGE-EXIT.                                        DBANK53P
+019800     EXIT.                                                        DBANK53P
+019900                                                                  DBANK53P
+020000***************************************************************** DBANK53P
+020100* Post the charge through the normal balance-update and audit   * DBANK53P
+020200* building blocks. DBANK04P/DBANK06P are built around a from/to * DBANK53P
+020300* account pair for a transfer; a service charge only ever has   * DBANK53P
+020400* one side, so the 'to' leg here is the same account, carried   * DBANK53P
+020500* over at its already-debited balance, making it a no-value     * DBANK53P
+020600* confirming update rather than a second movement of money      * DBANK53P
+020700***************************************************************** DBANK53P
+020800 POST-SERVICE-CHARGE.                                             DBANK53P
+020900     MOVE DCL-BAC-PID TO CD04I-PERSON-PID.                        DBANK53P
+021000     MOVE DCL-BAC-ACCNO TO CD04I-FROM-ACC.                        DBANK53P
+021100     MOVE DCL-BAC-ACCNO TO CD04I-TO-ACC.                          DBANK53P
+021200     MOVE DCL-BAC-BALANCE TO CD04I-FROM-OLD-BAL.                  DBANK53P
+021300     COMPUTE CD04I-FROM-NEW-BAL =                                 DBANK53P
+021400             CD04I-FROM-OLD-BAL - WS-SRV-AMT.                     DBANK53P
+021500     MOVE CD04I-FROM-NEW-BAL TO CD04I-TO-OLD-BAL.                 DBANK53P
+021600     MOVE CD04I-FROM-NEW-BAL TO CD04I-TO-NEW-BAL.                 DBANK53P
+021700     COPY CBANKX04.                                               DBANK53P
+021800     IF NOT CD04O-UPDATE-OK                                       DBANK53P
+021900        ADD 1 TO CD53O-CHARGES-FAILED                             DBANK53P
+022000        GO TO POST-SERVICE-CHARGE-EXIT                            DBANK53P
+022100     END-IF.                                                      DBANK53P
+022200     MOVE DCL-BAC-PID TO CD06I-PERSON-PID.                        DBANK53P
+022300     MOVE CD04O-TIMESTAMP TO CD06I-TIMESTAMP.                     DBANK53P
+022400     MOVE CD04I-FROM-ACC TO CD06I-FROM-ACC.                       DBANK53P
+022500     MOVE WS-SRV-AMT TO CD06I-FROM-AMOUNT.                        DBANK53P
+022600     MOVE 'Monthly service charge' TO CD06I-FROM-DESC.            DBANK53P
+022700     MOVE CD04I-TO-ACC TO CD06I-TO-ACC.                           DBANK53P
+022800     MOVE WS-SRV-AMT TO CD06I-TO-AMOUNT.                          DBANK53P
+022900     MOVE 'Monthly service charge' TO CD06I-TO-DESC.              DBANK53P
+023000     COPY CBANKX06.                                               DBANK53P
+023100     IF CD06O-UPDATE-FAIL                                         DBANK53P
+023200        ADD 1 TO CD53O-CHARGES-FAILED                             DBANK53P
+023300        GO TO POST-SERVICE-CHARGE-EXIT                            DBANK53P
+023400     END-IF.                                                      DBANK53P
+023500     ADD 1 TO CD53O-CHARGES-POSTED.                               DBANK53P
+023600     ADD WS-SRV-AMT TO CD53O-TOTAL-AMOUNT.                        DBANK53P
+023700 POST-SERVICE-CHARGE-EXIT.                                        DBANK53P
+023800     EXIT.                                                        DBANK53P
+023900                                                                  DBANK53P
