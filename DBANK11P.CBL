@@ -0,0 +1,177 @@
+000100***************************************************************** DBANK11P
+000200*                                                               * DBANK11P
+000300*   Copyright (C) 1998-2002 Micro Focus. All Rights Reserved.   * DBANK11P
+000400*   This demonstration program is provided for use by users     * DBANK11P
+000500*   of Micro Focus products and may be used, modified and       * DBANK11P
+000600*   distributed as part of your application provided that       * DBANK11P
+000700*   you properly acknowledge the copyright of Micro Focus       * DBANK11P
+000800*   in this material.                                           * DBANK11P
+000900*                                                               * DBANK11P
+001000***************************************************************** DBANK11P
+001100                                                                  DBANK11P
+001200***************************************************************** DBANK11P
+001300* Program:     DBANK11P.CBL                                     * DBANK11P
+001400* Function:    Sign up a new customer                           * DBANK11P
+001500*              SQL version                                      * DBANK11P
+001600***************************************************************** DBANK11P
+001700                                                                  DBANK11P
+001800 IDENTIFICATION DIVISION.                                         DBANK11P
+001900 PROGRAM-ID.                                                      DBANK11P
+002000     DBANK11P.                                                    DBANK11P
+002100 DATE-WRITTEN.                                                    DBANK11P
+002200     August 2026.                                                 DBANK11P
+002300 DATE-COMPILED.                                                   DBANK11P
+002400     Today.                                                       DBANK11P
+002500                                                                  DBANK11P
+002600 ENVIRONMENT DIVISION.                                            DBANK11P
+002700                                                                  DBANK11P
+002800 DATA DIVISION.                                                   DBANK11P
+002900                                                                  DBANK11P
+003000 WORKING-STORAGE SECTION.                                         DBANK11P
+003100     EXEC SQL                                                     DBANK11P
+003200          BEGIN DECLARE SECTION                                   DBANK11P
+003300     END-EXEC.                                                    DBANK11P
+003400 01  WS-MISC-STORAGE.                                             DBANK11P
+003500   05  WS-PROGRAM-ID                         PIC X(8)             DBANK11P
+003600       VALUE 'DBANK11P'.                                          DBANK11P
+003700   05  WS-COMMAREA-LENGTH                    PIC 9(5).            DBANK11P
+003800   05  WS-MAX-PID                            PIC S9(9) COMP-3.    DBANK11P
+003900   05  WS-NEW-PID                            PIC 9(5).            DBANK11P
+004000                                                                  DBANK11P
+004100 01  WS-COMMAREA.                                                 DBANK11P
+004200     EXEC SQL                                                     DBANK11P
+004300          INCLUDE CBANKD11                                        DBANK11P
+004400     END-EXEC.                                                    DBANK11P
+004500                                                                  DBANK11P
+004600     EXEC SQL                                                     DBANK11P
+004700          INCLUDE CBANKSCS                                        DBANK11P
+004800     END-EXEC.                                                    DBANK11P
+004900     EXEC SQL                                                     DBANK11P
+005000          INCLUDE SQLCA                                           DBANK11P
+005100     END-EXEC.                                                    DBANK11P
+005200                                                                  DBANK11P
+005300 COPY CABENDD.                                                    DBANK11P
+005400     EXEC SQL                                                     DBANK11P
+005500          END DECLARE SECTION                                     DBANK11P
+005600     END-EXEC.                                                    DBANK11P
+005700                                                                  DBANK11P
+005800 LINKAGE SECTION.                                                 DBANK11P
+005900 01  DFHCOMMAREA.                                                 DBANK11P
+006000   05  LK-COMMAREA                           PIC X(1)             DBANK11P
+006100       OCCURS 1 TO 6144 TIMES                                     DBANK11P
+006200         DEPENDING ON WS-COMMAREA-LENGTH.                         DBANK11P
+006300                                                                  DBANK11P
+006400 COPY CENTRY.                                                     DBANK11P
+006500***************************************************************** DBANK11P
+006600* Move the passed data to our area                              * DBANK11P
+006700***************************************************************** DBANK11P
+006800     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.            DBANK11P
+006900     MOVE DFHCOMMAREA TO WS-COMMAREA.                             DBANK11P
+007000                                                                  DBANK11P
+007100***************************************************************** DBANK11P
+007200* Initialize our output area                                    * DBANK11P
+007300***************************************************************** DBANK11P
+007400     MOVE SPACES TO CD11O-DATA.                                   DBANK11P
+007500     SET CD11O-SIGNUP-FAIL TO TRUE.                               DBANK11P
+007600                                                                  DBANK11P
+007700***************************************************************** DBANK11P
+007800* A new customer must supply a name                             * DBANK11P
+007900***************************************************************** DBANK11P
+008000     IF CD11I-NAME IS EQUAL TO SPACES                             DBANK11P
+008100        MOVE 'Enter a name' TO CD11O-MSG                          DBANK11P
+008200        GO TO DBANK11P-EXIT                                       DBANK11P
+008300     END-IF.                                                      DBANK11P
+008310                                                                  DBANK11P
+008320***************************************************************** DBANK11P
+008330* A new customer must leave here with a password set, or they    DBANK11P
+008340* will never get past DBANK01P's sign-on - the caller is         DBANK11P
+008350* expected to have already hashed it via UPSWDHSH, the same way  DBANK11P
+008360* BBANK13P does for a password change                            DBANK11P
+008370***************************************************************** DBANK11P
+008380     IF CD11I-PSWD IS EQUAL TO SPACES                             DBANK11P
+008390        MOVE 'Enter a password' TO CD11O-MSG                      DBANK11P
+008395        GO TO DBANK11P-EXIT                                       DBANK11P
+008398     END-IF.                                                      DBANK11P
+008399                                                                  DBANK11P
+008500***************************************************************** DBANK11P
+008600* Work out the next customer id                                 * DBANK11P
+008700***************************************************************** DBANK11P
+008800     MOVE ZERO TO WS-MAX-PID.                                     DBANK11P
+008900     EXEC SQL                                                     DBANK11P
+009000          SELECT MAX(BCS_PID)                                     DBANK11P
+009100          INTO :WS-MAX-PID                                        DBANK11P
+009200          FROM BNKCUST                                            DBANK11P
+009300     END-EXEC.                                                    DBANK11P
+009400     ADD 1 TO WS-MAX-PID GIVING WS-NEW-PID.                       DBANK11P
+009500     MOVE WS-NEW-PID TO DCL-BCS-PID.                              DBANK11P
+009600                                                                  DBANK11P
+009700***************************************************************** DBANK11P
+009800* Add the new customer                                          * DBANK11P
+009900***************************************************************** DBANK11P
+010000     MOVE CD11I-NAME TO DCL-BCS-NAME.                             DBANK11P
+010100     MOVE CD11I-ADDR1 TO DCL-BCS-ADDR1.                           DBANK11P
+010200     MOVE CD11I-ADDR2 TO DCL-BCS-ADDR2.                           DBANK11P
+010300     MOVE CD11I-STATE TO DCL-BCS-STATE.                           DBANK11P
+010400     MOVE CD11I-CNTRY TO DCL-BCS-COUNTRY.                         DBANK11P
+010500     MOVE CD11I-PSTCDE TO DCL-BCS-POST-CODE.                      DBANK11P
+010600     MOVE CD11I-TELNO TO DCL-BCS-TEL.                             DBANK11P
+010700     MOVE CD11I-EMAIL TO DCL-BCS-EMAIL.                           DBANK11P
+010800     MOVE CD11I-SEND-MAIL TO DCL-BCS-SEND-MAIL.                   DBANK11P
+010900     MOVE CD11I-SEND-EMAIL TO DCL-BCS-SEND-EMAIL.                 DBANK11P
+010910     MOVE CD11I-PSWD TO DCL-BCS-PSWD.                              DBANK11P
+011000     EXEC SQL                                                     DBANK11P
+011100          INSERT                                                  DBANK11P
+011200          INTO BNKCUST (BCS_PID,                                  DBANK11P
+011300                        BCS_NAME,                                 DBANK11P
+011400                        BCS_ADDR1,                                DBANK11P
+011500                        BCS_ADDR2,                                DBANK11P
+011600                        BCS_STATE,                                DBANK11P
+011700                        BCS_COUNTRY,                              DBANK11P
+011800                        BCS_POST_CODE,                            DBANK11P
+011900                        BCS_TEL,                                  DBANK11P
+012000                        BCS_EMAIL,                                DBANK11P
+012100                        BCS_SEND_MAIL,                            DBANK11P
+012200                        BCS_SEND_EMAIL,                           DBANK11P
+012210                        BCS_PSWD,                                 DBANK11P
+012220                        BCS_FAIL_COUNT,                           DBANK11P
+012230                        BCS_LOCKED)                               DBANK11P
+012300          VALUES (:DCL-BCS-PID,                                   DBANK11P
+012400                  :DCL-BCS-NAME,                                  DBANK11P
+012500                  :DCL-BCS-ADDR1,                                 DBANK11P
+012600                  :DCL-BCS-ADDR2,                                 DBANK11P
+012700                  :DCL-BCS-STATE,                                 DBANK11P
+012800                  :DCL-BCS-COUNTRY,                               DBANK11P
+012900                  :DCL-BCS-POST-CODE,                             DBANK11P
+013000                  :DCL-BCS-TEL,                                   DBANK11P
+013100                  :DCL-BCS-EMAIL,                                 DBANK11P
+013200                  :DCL-BCS-SEND-MAIL,                             DBANK11P
+013300                  :DCL-BCS-SEND-EMAIL,                            DBANK11P
+013310                  :DCL-BCS-PSWD,                                  DBANK11P
+013320                  0,                                              DBANK11P
+013330                  'N')                                            DBANK11P
+013400     END-EXEC.                                                    DBANK11P
+013500                                                                  DBANK11P
+013600***************************************************************** DBANK11P
+013700* Did we add the customer OK                                    * DBANK11P
+013800***************************************************************** DBANK11P
+013900     IF SQLCODE IS NOT EQUAL TO ZERO                              DBANK11P
+014000        MOVE 'Unable to sign up the new customer'                 DBANK11P
+014100          TO CD11O-MSG                                            DBANK11P
+014200        GO TO DBANK11P-EXIT                                       DBANK11P
+014300     END-IF.                                                      DBANK11P
+014400                                                                  DBANK11P
+014500     MOVE WS-NEW-PID TO CD11O-PID.                                DBANK11P
+014600     SET CD11O-SIGNUP-OK TO TRUE.                                 DBANK11P
+014700     MOVE 'Customer signed up successfully' TO CD11O-MSG.         DBANK11P
+014800                                                                  DBANK11P
+014900 DBANK11P-EXIT.                                                   DBANK11P
+015000***************************************************************** DBANK11P
+015100* Move the result back to the callers area                      * DBANK11P
+015200***************************************************************** DBANK11P
+015300     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       DBANK11P
+015400                                                                  DBANK11P
+015500***************************************************************** DBANK11P
+015600* Return to our caller                                          * DBANK11P
+015700***************************************************************** DBANK11P
+015800 COPY CRETURN.                                                    DBANK11P
+015900                                                                  DBANK11P
