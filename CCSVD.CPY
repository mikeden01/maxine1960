@@ -0,0 +1,15 @@
+000100***************************************************************** CCSVD
+000200*                                                               * CCSVD
+000300*  Copyright(C) 1998-2002 Micro Focus. All Rights Reserved.     * CCSVD
+000400*                                                               * CCSVD
+000500***************************************************************** CCSVD
+000600                                                                  CCSVD
+000700***************************************************************** CCSVD
+000800* CCSVD.CPY                                                     * CCSVD
+000900*---------------------------------------------------------------* CCSVD
+001000* Work area for building a single CSV output record before it  * CCSVD
+001100* is handed to CCSVWRQ to be queued                             * CCSVD
+001200***************************************************************** CCSVD
+001300 05  WS-CSV-LINE                           PIC X(100).            CCSVD
+001400   88  WS-CSV-LINE-OFF                     VALUE SPACES.          CCSVD
+001500                                                                  CCSVD
