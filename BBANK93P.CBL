@@ -0,0 +1,322 @@
+000100***************************************************************** BBANK93P
+000200*                                                               * BBANK93P
+000300*   Copyright (C) 1998-2002 Micro Focus. All Rights Reserved.   * BBANK93P
+000400*   This demonstration program is provided for use by users     * BBANK93P
+000500*   of Micro Focus products and may be used, modified and       * BBANK93P
+000600*   distributed as part of your application provided that       * BBANK93P
+000700*   you properly acknowledge the copyright of Micro Focus       * BBANK93P
+000800*   in this material.                                           * BBANK93P
+000900*                                                               * BBANK93P
+001000***************************************************************** BBANK93P
+001100                                                                  BBANK93P
+001200***************************************************************** BBANK93P
+001300* Program:     BBANK93P.CBL                                     * BBANK93P
+001400* Layer:       Business logic                                   * BBANK93P
+001500* Function:    Maintain (add/change/delete) a line of the       * BBANK93P
+001600*              VSAM-backed screen help text                     * BBANK93P
+001700***************************************************************** BBANK93P
+001800                                                                  BBANK93P
+001900 IDENTIFICATION DIVISION.                                         BBANK93P
+002000 PROGRAM-ID.                                                      BBANK93P
+002100     BBANK93P.                                                    BBANK93P
+002200 DATE-WRITTEN.                                                    BBANK93P
+002300     August 2026.                                                 BBANK93P
+002400 DATE-COMPILED.                                                   BBANK93P
+002500     Today.                                                       BBANK93P
+002600                                                                  BBANK93P
+002700 ENVIRONMENT DIVISION.                                            BBANK93P
+002800                                                                  BBANK93P
+002900 DATA DIVISION.                                                   BBANK93P
+003000 WORKING-STORAGE SECTION.                                         BBANK93P
+003100 01  WS-MISC-STORAGE.                                             BBANK93P
+003200   05  WS-PROGRAM-ID                         PIC X(8)             BBANK93P
+003300       VALUE 'BBANK93P'.                                          BBANK93P
+003400   05  WS-INPUT-FLAG                         PIC X(1).            BBANK93P
+003500     88  INPUT-OK                            VALUE '0'.           BBANK93P
+003600     88  INPUT-ERROR                         VALUE '1'.           BBANK93P
+003700   05  WS-RETURN-FLAG                        PIC X(1).            BBANK93P
+003800     88  WS-RETURN-FLAG-OFF                  VALUE LOW-VALUES.    BBANK93P
+003900     88  WS-RETURN-FLAG-ON                   VALUE '1'.           BBANK93P
+004000   05  WS-RETURN-MSG                         PIC X(75).           BBANK93P
+004100     88  WS-RETURN-MSG-OFF                   VALUE SPACES.        BBANK93P
+004200   05  WS-PFK-FLAG                           PIC X(1).            BBANK93P
+004300     88  PFK-VALID                           VALUE '0'.           BBANK93P
+004400     88  PFK-INVALID                         VALUE '1'.           BBANK93P
+004401   05  WS-IDLE-FLAG                        PIC X(1).              BBANK93P
+004402     88  SESSION-NOT-TIMED-OUT             VALUE '0'.             BBANK93P
+004403     88  WS-SESSION-TIMED-OUT              VALUE '1'.             BBANK93P
+004500   05  WS-ERROR-MSG                          PIC X(75).           BBANK93P
+004600                                                                  BBANK93P
+004700 01  WS-BANK-DATA.                                                BBANK93P
+004800 COPY CBANKDAT.                                                   BBANK93P
+004802 COPY CTIMERD.                                                    BBANK93P
+004900 01  WS-EXCEPTION-DATA.                                           BBANK93P
+005000 COPY CBANKD16.                                                   BBANK93P
+005100                                                                  BBANK93P
+005200 01  WS-HELP-DATA.                                                BBANK93P
+005300 COPY CHELPD01.                                                   BBANK93P
+005400                                                                  BBANK93P
+005500 01  WS-HELP-MAINT-DATA.                                          BBANK93P
+005600 COPY CHELPD02.                                                   BBANK93P
+005700                                                                  BBANK93P
+005800 COPY CABENDD.                                                    BBANK93P
+005900                                                                  BBANK93P
+006000 LINKAGE SECTION.                                                 BBANK93P
+006100 01  DFHCOMMAREA.                                                 BBANK93P
+006200   05  LK-COMMAREA                           PIC X(6407).         BBANK93P
+006300                                                                  BBANK93P
+006400 COPY CENTRY.                                                     BBANK93P
+006500***************************************************************** BBANK93P
+006600* Make ourselves re-entrant                                     * BBANK93P
+006700***************************************************************** BBANK93P
+006800     MOVE SPACES TO WS-ERROR-MSG.                                 BBANK93P
+006900                                                                  BBANK93P
+007000***************************************************************** BBANK93P
+007100* Move the passed area to our area                              * BBANK93P
+007200***************************************************************** BBANK93P
+007300     MOVE DFHCOMMAREA (1:LENGTH OF WS-BANK-DATA) TO WS-BANK-DATA. BBANK93P
+007400                                                                  BBANK93P
+007500***************************************************************** BBANK93P
+007600* Ensure error message is cleared                               * BBANK93P
+007700***************************************************************** BBANK93P
+007800     MOVE SPACES TO BANK-ERROR-MSG.                               BBANK93P
+007900                                                                  BBANK93P
+008000***************************************************************** BBANK93P
+008100* This is the main process                                      * BBANK93P
+008200***************************************************************** BBANK93P
+008300                                                                  BBANK93P
+008400***************************************************************** BBANK93P
+008500* Save the passed return flag and then turn it off              * BBANK93P
+008600***************************************************************** BBANK93P
+008700     MOVE BANK-RETURN-FLAG TO WS-RETURN-FLAG.                     BBANK93P
+008800     SET BANK-RETURN-FLAG-OFF TO TRUE.                            BBANK93P
+008801                                                                  BBANK93P
+008802***************************************************************** BBANK93P
+008803* Force a logoff if the session has been idle too long      *     BBANK93P
+008804***************************************************************** BBANK93P
+008805     SET SESSION-NOT-TIMED-OUT TO TRUE.                           BBANK93P
+008806     PERFORM CHECK-IDLE-TIMEOUT THRU                              BBANK93P
+008807             CHECK-IDLE-TIMEOUT-EXIT.                             BBANK93P
+008808     IF WS-SESSION-TIMED-OUT                                      BBANK93P
+008809        MOVE 'BBANK93P' TO BANK-LAST-PROG                         BBANK93P
+008810        MOVE 'BBANK99P' TO BANK-NEXT-PROG                         BBANK93P
+008811        MOVE 'MBANK99' TO BANK-NEXT-MAPSET                        BBANK93P
+008812        MOVE 'BANK99A' TO BANK-NEXT-MAP                           BBANK93P
+008813        MOVE 'Session timed out due to inactivity' TO             BBANK93P
+008814             BANK-ERROR-MSG                                       BBANK93P
+008815        SET BANK-AID-ENTER TO TRUE                                BBANK93P
+008816        GO TO COMMON-RETURN                                       BBANK93P
+008817     END-IF.                                                      BBANK93P
+008900                                                                  BBANK93P
+009000***************************************************************** BBANK93P
+009100* Only a signed-on, non-guest user may maintain help content    * BBANK93P
+009200***************************************************************** BBANK93P
+009300     IF GUEST                                                     BBANK93P
+009400        MOVE 'Guest users cannot maintain help text'              BBANK93P
+009500          TO BANK-ERROR-MSG                                       BBANK93P
+009600        MOVE 'BBANK93P' TO BANK-LAST-PROG                         BBANK93P
+009700        MOVE 'BBANK20P' TO BANK-NEXT-PROG                         BBANK93P
+009800        MOVE 'MBANK20' TO BANK-NEXT-MAPSET                        BBANK93P
+009900        MOVE 'BANK20A' TO BANK-NEXT-MAP                           BBANK93P
+010000        SET BANK-AID-ENTER TO TRUE                                BBANK93P
+010100        GO TO COMMON-RETURN                                       BBANK93P
+010200     END-IF.                                                      BBANK93P
+010300                                                                  BBANK93P
+010400***************************************************************** BBANK93P
+010500* Check the AID to see if its valid at this point               * BBANK93P
+010600***************************************************************** BBANK93P
+010700     SET PFK-INVALID TO TRUE.                                     BBANK93P
+010800     IF BANK-AID-ENTER OR                                         BBANK93P
+010900        BANK-AID-PFK03 OR                                         BBANK93P
+011000        BANK-AID-PFK04                                            BBANK93P
+011100        SET PFK-VALID TO TRUE                                     BBANK93P
+011200     END-IF.                                                      BBANK93P
+011300     IF BANK-AID-PFK01 AND                                        BBANK93P
+011400        BANK-HELP-INACTIVE                                        BBANK93P
+011500        SET BANK-HELP-ACTIVE TO TRUE                              BBANK93P
+011600        SET PFK-VALID TO TRUE                                     BBANK93P
+011700     END-IF.                                                      BBANK93P
+011800     IF PFK-INVALID                                               BBANK93P
+011900        SET BANK-AID-ENTER TO TRUE                                BBANK93P
+012000     END-IF.                                                      BBANK93P
+012100                                                                  BBANK93P
+012200***************************************************************** BBANK93P
+012300* Check the AID to see if we have to quit                       * BBANK93P
+012400***************************************************************** BBANK93P
+012500     IF BANK-AID-PFK03                                            BBANK93P
+012600        MOVE 'BBANK93P' TO BANK-LAST-PROG                         BBANK93P
+012700        MOVE 'BBANK99P' TO BANK-NEXT-PROG                         BBANK93P
+012800        MOVE 'MBANK99' TO BANK-NEXT-MAPSET                        BBANK93P
+012900        MOVE 'BANK99A' TO BANK-NEXT-MAP                           BBANK93P
+013000        GO TO COMMON-RETURN                                       BBANK93P
+013100     END-IF.                                                      BBANK93P
+013200                                                                  BBANK93P
+013300***************************************************************** BBANK93P
+013400* Check the to see if user needs or has been using help         * BBANK93P
+013500***************************************************************** BBANK93P
+013600     IF BANK-HELP-ACTIVE                                          BBANK93P
+013700        IF BANK-AID-PFK04                                         BBANK93P
+013800           SET BANK-HELP-INACTIVE TO TRUE                         BBANK93P
+013900           MOVE 00 TO BANK-HELP-SCREEN                            BBANK93P
+014000           MOVE 'BBANK93P' TO BANK-LAST-PROG                      BBANK93P
+014100           MOVE 'BBANK93P' TO BANK-NEXT-PROG                      BBANK93P
+014200           MOVE 'MBANK93' TO BANK-LAST-MAPSET                     BBANK93P
+014300           MOVE 'HELP93A' TO BANK-LAST-MAP                        BBANK93P
+014400           MOVE 'MBANK93' TO BANK-NEXT-MAPSET                     BBANK93P
+014500           MOVE 'BANK93A' TO BANK-NEXT-MAP                        BBANK93P
+014600           GO TO COMMON-RETURN                                    BBANK93P
+014700        ELSE                                                      BBANK93P
+014800           MOVE 01 TO BANK-HELP-SCREEN                            BBANK93P
+014900           MOVE 'BBANK93P' TO BANK-LAST-PROG                      BBANK93P
+015000           MOVE 'BBANK93P' TO BANK-NEXT-PROG                      BBANK93P
+015100           MOVE 'MBANK93' TO BANK-LAST-MAPSET                     BBANK93P
+015200           MOVE 'BANK93A' TO BANK-LAST-MAP                        BBANK93P
+015300           MOVE 'MBANK93' TO BANK-NEXT-MAPSET                     BBANK93P
+015400           MOVE 'HELP93A' TO BANK-NEXT-MAP                        BBANK93P
+015500           MOVE 'BANK93' TO HELP01I-SCRN                          BBANK93P
+015600           COPY CHELPX01.                                         BBANK93P
+015700           MOVE HELP01O-DATA TO BANK-HELP-DATA                    BBANK93P
+015800           GO TO COMMON-RETURN                                    BBANK93P
+015900     END-IF.                                                      BBANK93P
+016000                                                                  BBANK93P
+016100***************************************************************** BBANK93P
+016200* Check the AID to see if we have to return to previous screen  * BBANK93P
+016300***************************************************************** BBANK93P
+016400     IF BANK-AID-PFK04                                            BBANK93P
+016500        MOVE 'BBANK93P' TO BANK-LAST-PROG                         BBANK93P
+016600        MOVE 'BBANK20P' TO BANK-NEXT-PROG                         BBANK93P
+016700        MOVE 'MBANK20' TO BANK-NEXT-MAPSET                        BBANK93P
+016800        MOVE 'BANK20A' TO BANK-NEXT-MAP                           BBANK93P
+016900        SET BANK-AID-ENTER TO TRUE                                BBANK93P
+017000        GO TO COMMON-RETURN                                       BBANK93P
+017100     END-IF.                                                      BBANK93P
+017200                                                                  BBANK93P
+017300* Check if we have set the screen up before or is this 1st time   BBANK93P
+017400     IF BANK-LAST-MAPSET IS NOT EQUAL TO 'MBANK93'                BBANK93P
+017500        MOVE WS-RETURN-MSG TO BANK-ERROR-MSG                      BBANK93P
+017600        MOVE 'BBANK93P' TO BANK-LAST-PROG                         BBANK93P
+017700        MOVE 'BBANK93P' TO BANK-NEXT-PROG                         BBANK93P
+017800        MOVE 'MBANK93' TO BANK-LAST-MAPSET                        BBANK93P
+017900        MOVE 'BANK93A' TO BANK-LAST-MAP                           BBANK93P
+018000        MOVE 'MBANK93' TO BANK-NEXT-MAPSET                        BBANK93P
+018100        MOVE 'BANK93A' TO BANK-NEXT-MAP                           BBANK93P
+018200        PERFORM POPULATE-SCREEN-DATA THRU                         BBANK93P
+018300                POPULATE-SCREEN-DATA-EXIT                         BBANK93P
+018400        MOVE SPACES TO BANK-SCR93-ERRMSG                          BBANK93P
+018500        GO TO COMMON-RETURN                                       BBANK93P
+018600     END-IF.                                                      BBANK93P
+018700                                                                  BBANK93P
+018800* A help-maintenance request has been keyed - validate and post   BBANK93P
+018900     PERFORM VALIDATE-DATA THRU                                   BBANK93P
+019000             VALIDATE-DATA-EXIT.                                  BBANK93P
+019100                                                                  BBANK93P
+019200     IF INPUT-ERROR                                               BBANK93P
+019300        MOVE WS-ERROR-MSG TO BANK-SCR93-ERRMSG                    BBANK93P
+019400     ELSE                                                         BBANK93P
+019500        PERFORM PROCESS-MAINTAIN-HELP THRU                        BBANK93P
+019600                PROCESS-MAINTAIN-HELP-EXIT                        BBANK93P
+019700        MOVE WS-ERROR-MSG TO BANK-SCR93-ERRMSG                    BBANK93P
+019800     END-IF.                                                      BBANK93P
+019900                                                                  BBANK93P
+020000     PERFORM POPULATE-SCREEN-DATA THRU                            BBANK93P
+020100             POPULATE-SCREEN-DATA-EXIT.                           BBANK93P
+020200                                                                  BBANK93P
+020300     MOVE 'BBANK93P' TO BANK-LAST-PROG.                           BBANK93P
+020400     MOVE 'BBANK93P' TO BANK-NEXT-PROG.                           BBANK93P
+020500     MOVE 'MBANK93' TO BANK-LAST-MAPSET.                          BBANK93P
+020600     MOVE 'BANK93A' TO BANK-LAST-MAP.                             BBANK93P
+020700     MOVE 'MBANK93' TO BANK-NEXT-MAPSET.                          BBANK93P
+020800     MOVE 'BANK93A' TO BANK-NEXT-MAP.                             BBANK93P
+020900     GO TO COMMON-RETURN.                                         BBANK93P
+021000                                                                  BBANK93P
+021100***************************************************************** BBANK93P
+021200* If we get this far then we have an error in our logic as we   * BBANK93P
+021300* don't know where to go next.                                  * BBANK93P
+021400***************************************************************** BBANK93P
+021500     IF NOT BANK-ENV-CICS                                         BBANK93P
+021600        MOVE WS-PROGRAM-ID TO ABEND-CULPRIT                       BBANK93P
+021700        MOVE '0001' TO ABEND-CODE                                 BBANK93P
+021800        MOVE SPACES TO ABEND-REASON                               BBANK93P
+021900        COPY CABENDPO.                                            BBANK93P
+022000     END-IF.                                                      BBANK93P
+022100     GOBACK.                                                      BBANK93P
+022200                                                                  BBANK93P
+022300 COMMON-RETURN.                                                   BBANK93P
+022400     IF BANK-ERROR-MSG NOT EQUAL TO SPACES                        BBANK93P
+022500        MOVE SPACES TO CD16-DATA                                  BBANK93P
+022600        MOVE BANK-USERID TO CD16I-PERSON-PID                      BBANK93P
+022700        MOVE WS-PROGRAM-ID TO CD16I-PROGRAM                       BBANK93P
+022800        MOVE BANK-ERROR-MSG TO CD16I-MESSAGE                      BBANK93P
+022900     COPY CBANKX16.                                               BBANK93P
+023000     END-IF.                                                      BBANK93P
+023100     MOVE WS-BANK-DATA TO DFHCOMMAREA (1:LENGTH OF WS-BANK-DATA). BBANK93P
+023200 COPY CRETURN.                                                    BBANK93P
+023300                                                                  BBANK93P
+023400***************************************************************** BBANK93P
+023500* Validate the requested help maintenance action and key        * BBANK93P
+023600***************************************************************** BBANK93P
+023700 VALIDATE-DATA.                                                   BBANK93P
+023800     SET INPUT-OK TO TRUE.                                        BBANK93P
+023900     IF BANK-SCR93-ACTION IS NOT EQUAL TO 'A' AND                 BBANK93P
+024000        BANK-SCR93-ACTION IS NOT EQUAL TO 'C' AND                 BBANK93P
+024100        BANK-SCR93-ACTION IS NOT EQUAL TO 'D'                     BBANK93P
+024200        MOVE 'Enter action A (add), C (change) or D (delete)'     BBANK93P
+024300          TO WS-ERROR-MSG                                         BBANK93P
+024400        GO TO VALIDATE-DATA-ERROR                                 BBANK93P
+024500     END-IF.                                                      BBANK93P
+024600     IF BANK-SCR93-SCRN IS EQUAL TO LOW-VALUES OR                 BBANK93P
+024700                                  EQUAL TO SPACES                 BBANK93P
+024800        MOVE 'Enter the screen name the help line belongs to'     BBANK93P
+024900          TO WS-ERROR-MSG                                         BBANK93P
+025000        GO TO VALIDATE-DATA-ERROR                                 BBANK93P
+025100     END-IF.                                                      BBANK93P
+025200     IF BANK-SCR93-LINE IS EQUAL TO LOW-VALUES OR                 BBANK93P
+025300                                  EQUAL TO SPACES                 BBANK93P
+025400        MOVE 'Enter the help line number (01-19)'                 BBANK93P
+025500          TO WS-ERROR-MSG                                         BBANK93P
+025600        GO TO VALIDATE-DATA-ERROR                                 BBANK93P
+025700     END-IF.                                                      BBANK93P
+025800     IF BANK-SCR93-ACTION IS NOT EQUAL TO 'D' AND                 BBANK93P
+025900        (BANK-SCR93-TEXT IS EQUAL TO LOW-VALUES OR                BBANK93P
+026000                                   EQUAL TO SPACES)               BBANK93P
+026100        MOVE 'Enter the help text for this line' TO WS-ERROR-MSG  BBANK93P
+026200        GO TO VALIDATE-DATA-ERROR                                 BBANK93P
+026300     END-IF.                                                      BBANK93P
+026400     GO TO VALIDATE-DATA-EXIT.                                    BBANK93P
+026500                                                                  BBANK93P
+026600 VALIDATE-DATA-ERROR.                                             BBANK93P
+026700     SET INPUT-ERROR TO TRUE.                                     BBANK93P
+026800 VALIDATE-DATA-EXIT.                                              BBANK93P
+026900     EXIT.                                                        BBANK93P
+027000                                                                  BBANK93P
+027100***************************************************************** BBANK93P
+027200* Drive DHELP02P to add, change or delete the requested line    * BBANK93P
+027300***************************************************************** BBANK93P
+027400 PROCESS-MAINTAIN-HELP.                                           BBANK93P
+027500     MOVE SPACES TO HELP02-DATA.                                  BBANK93P
+027600     MOVE BANK-SCR93-ACTION TO HELP02I-ACTION.                    BBANK93P
+027700     MOVE BANK-SCR93-SCRN TO HELP02I-SCRN.                        BBANK93P
+027800     MOVE BANK-SCR93-LINE TO HELP02I-LINE.                        BBANK93P
+027900     MOVE BANK-SCR93-TEXT TO HELP02I-TEXT.                        BBANK93P
+028000 COPY CHELPX02.                                                   BBANK93P
+028100                                                                  BBANK93P
+028200     MOVE HELP02O-MSG TO WS-ERROR-MSG.                            BBANK93P
+028300 PROCESS-MAINTAIN-HELP-EXIT.                                      BBANK93P
+028400     EXIT.                                                        BBANK93P
+028500                                                                  BBANK93P
+028600***************************************************************** BBANK93P
+028700* Clear the input fields ready for the next maintenance request * BBANK93P
+028800***************************************************************** BBANK93P
+028900 POPULATE-SCREEN-DATA.                                            BBANK93P
+029000     MOVE LOW-VALUES TO BANK-SCR93-ACTION.                        BBANK93P
+029100     MOVE LOW-VALUES TO BANK-SCR93-SCRN.                          BBANK93P
+029200     MOVE LOW-VALUES TO BANK-SCR93-LINE.                          BBANK93P
+029300     MOVE LOW-VALUES TO BANK-SCR93-TEXT.                          BBANK93P
+029400 POPULATE-SCREEN-DATA-EXIT.                                       BBANK93P
+029500     EXIT.                                                        BBANK93P
+029600                                                                  BBANK93P
+029700                                                                  BBANK93P
+029800***************************************************************** BBANK93P
+029900* Check for an idle session timeout                           *   BBANK93P
+030000***************************************************************** BBANK93P
+030100 COPY CIDLECHK.                                                   BBANK93P
