@@ -19,7 +19,7 @@
 001900       15  FILLER REDEFINES CD07I-OLD-DATA.                       CBANKD07
 002000         20  CD07I-OLD-ADDR1                 PIC X(25).           CBANKD07
 002100         20  CD07I-OLD-ADDR2                 PIC X(25).           CBANKD07
-002200         20  CD07I-OLD-STATE                 PIC X(2).            CBANKD07
+002200         20  CD07I-OLD-STATE                 PIC X(3).            CBANKD07
 002300         20  CD07I-OLD-CNTRY                 PIC X(6).            CBANKD07
 002400         20  CD07I-OLD-PSTCDE                PIC X(6).            CBANKD07
 002500         20  CD07I-OLD-TELNO                 PIC X(12).           CBANKD07
@@ -30,13 +30,17 @@
 003000       15  FILLER REDEFINES CD07I-NEW-DATA.                       CBANKD07
 003100         20  CD07I-NEW-ADDR1                 PIC X(25).           CBANKD07
 003200         20  CD07I-NEW-ADDR2                 PIC X(25).           CBANKD07
-003300         20  CD07I-NEW-STATE                 PIC X(2).            CBANKD07
+003300         20  CD07I-NEW-STATE                 PIC X(3).            CBANKD07
 003400         20  CD07I-NEW-CNTRY                 PIC X(6).            CBANKD07
 003500         20  CD07I-NEW-PSTCDE                PIC X(6).            CBANKD07
 003600         20  CD07I-NEW-TELNO                 PIC X(12).           CBANKD07
 003700         20  CD07I-NEW-EMAIL                 PIC X(30).           CBANKD07
 003800         20  CD07I-NEW-SEND-MAIL             PIC X(1).            CBANKD07
 003900         20  CD07I-NEW-SEND-EMAIL            PIC X(1).            CBANKD07
+003905*        Who performed the change (BANK-USERID of the             CBANKD07
+003910*        signed-on session) - passed straight through to          CBANKD07
+003915*        BNKTXN via BTX_DATA_NEW's TXN-T2-NEW-CHANGED-BY          CBANKD07
+003920         20  CD07I-NEW-CHANGED-BY           PIC X(5).             CBANKD07
 004000     10  CD07O-DATA.                                              CBANKD07
 004100       15  CD07O-RESULT                      PIC X(1).            CBANKD07
 004200         88  CD07O-UPDATE-OK                 VALUE '0'.           CBANKD07
