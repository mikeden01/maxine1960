@@ -0,0 +1,32 @@
+000100***************************************************************** CBANKD11
+000200*                                                               * CBANKD11
+000300*  Copyright(C) 1998-2002 Micro Focus. All Rights Reserved.     * CBANKD11
+000400*                                                               * CBANKD11
+000500***************************************************************** CBANKD11
+000600                                                                  CBANKD11
+000700***************************************************************** CBANKD11
+000800* CBANKD11.CPY                                                  * CBANKD11
+000900*---------------------------------------------------------------* CBANKD11
+001000* This area is used to pass data between a requesting program   * CBANKD11
+001100* and the I/O program (DBANK11P) which signs up a new customer  * CBANKD11
+001200***************************************************************** CBANKD11
+001300   05  CD11-DATA.                                                 CBANKD11
+001400     10  CD11I-DATA.                                              CBANKD11
+001500       15  CD11I-NAME                        PIC X(25).           CBANKD11
+001600       15  CD11I-ADDR1                       PIC X(25).           CBANKD11
+001700       15  CD11I-ADDR2                       PIC X(25).           CBANKD11
+001800       15  CD11I-STATE                       PIC X(3).            CBANKD11
+001900       15  CD11I-CNTRY                       PIC X(6).            CBANKD11
+002000       15  CD11I-PSTCDE                      PIC X(6).            CBANKD11
+002100       15  CD11I-TELNO                       PIC X(12).           CBANKD11
+002200       15  CD11I-EMAIL                       PIC X(30).           CBANKD11
+002300       15  CD11I-SEND-MAIL                   PIC X(1).            CBANKD11
+002400       15  CD11I-SEND-EMAIL                  PIC X(1).            CBANKD11
+002450       15  CD11I-PSWD                       PIC X(8).             CBANKD11
+002500     10  CD11O-DATA.                                              CBANKD11
+002600       15  CD11O-PID                         PIC X(5).            CBANKD11
+002700       15  CD11O-RESULT                      PIC X(1).            CBANKD11
+002800         88  CD11O-SIGNUP-OK                 VALUE '0'.           CBANKD11
+002900         88  CD11O-SIGNUP-FAIL               VALUE '1'.           CBANKD11
+003000       15  CD11O-MSG                         PIC X(62).           CBANKD11
+003100                                                                  CBANKD11
