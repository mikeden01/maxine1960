@@ -0,0 +1,297 @@
+000100***************************************************************** DBANK60P
+000200*                                                               * DBANK60P
+000300*   Copyright (C) 1998-2002 Micro Focus. All Rights Reserved.   * DBANK60P
+000400*   This demonstration program is provided for use by users     * DBANK60P
+000500*   of Micro Focus products and may be used, modified and       * DBANK60P
+000600*   distributed as part of your application provided that       * DBANK60P
+000700*   you properly acknowledge the copyright of Micro Focus       * DBANK60P
+000800*   in this material.                                           * DBANK60P
+000900*                                                               * DBANK60P
+001000***************************************************************** DBANK60P
+001100                                                                  DBANK60P
+001200***************************************************************** DBANK60P
+001300* Program:     DBANK60P.CBL                                     * DBANK60P
+001400* Function:    Reverse a previously posted transfer - locates   * DBANK60P
+001500*              the original DBANK06P audit pair by the          * DBANK60P
+001600*              BTX_TIMESTAMP of either leg, then drives          *DBANK60P
+001700*              DBANK04P/DBANK06P again to move the money back   * DBANK60P
+001800*              and record the reversal                          * DBANK60P
+001900*              SQL version                                      * DBANK60P
+002000***************************************************************** DBANK60P
+002100                                                                  DBANK60P
+002200 IDENTIFICATION DIVISION.                                         DBANK60P
+002300 PROGRAM-ID.                                                      DBANK60P
+002400     DBANK60P.                                                    DBANK60P
+002500 DATE-WRITTEN.                                                    DBANK60P
+002600     August 2026.                                                 DBANK60P
+002700 DATE-COMPILED.                                                   DBANK60P
+002800     Today.                                                       DBANK60P
+002900                                                                  DBANK60P
+003000 ENVIRONMENT DIVISION.                                            DBANK60P
+003100                                                                  DBANK60P
+003200 DATA DIVISION.                                                   DBANK60P
+003300                                                                  DBANK60P
+003400 WORKING-STORAGE SECTION.                                         DBANK60P
+003500 01  WS-MISC-STORAGE.                                             DBANK60P
+003600   05  WS-PROGRAM-ID                         PIC X(8)             DBANK60P
+003700       VALUE 'DBANK60P'.                                          DBANK60P
+003800   05  WS-COMMAREA-LENGTH                    PIC 9(5).            DBANK60P
+003900                                                                  DBANK60P
+004000 01  WS-REVERSAL-WORK.                                            DBANK60P
+004100   05  WS-REV-TAG-PREFIX                     PIC X(4)             DBANK60P
+004200       VALUE 'REV:'.                                              DBANK60P
+004300   05  WS-REV-TAG                            PIC X(30).           DBANK60P
+004400   05  WS-REV-COUNT                          PIC S9(9) COMP.      DBANK60P
+004500   05  WS-OTHER-TIMESTAMP                    PIC X(26).           DBANK60P
+004600   05  WS-ORIG-AMOUNT                        PIC S9(7)V99         DBANK60P
+004700                                              COMP-3.             DBANK60P
+004800   05  WS-GIVEN-SUB-TYPE                     PIC X(1).            DBANK60P
+004900   05  WS-OTHER-SUB-TYPE                     PIC X(1).            DBANK60P
+005000   05  WS-OTHER-ACC                          PIC X(9).            DBANK60P
+005100   05  WS-OTHER-AMOUNT                       PIC S9(7)V99         DBANK60P
+005200                                              COMP-3.             DBANK60P
+005300   05  WS-OTHER-DESC                         PIC X(30).           DBANK60P
+005400   05  WS-FROM-ACC                           PIC X(9).            DBANK60P
+005500   05  WS-FROM-DESC                          PIC X(30).           DBANK60P
+005600   05  WS-TO-ACC                             PIC X(9).            DBANK60P
+005700   05  WS-TO-DESC                            PIC X(30).           DBANK60P
+005800   05  WS-FROM-CURR-BAL                      PIC S9(7)V99         DBANK60P
+005900                                              COMP-3.             DBANK60P
+006000   05  WS-TO-CURR-BAL                        PIC S9(7)V99         DBANK60P
+006100                                              COMP-3.             DBANK60P
+006200                                                                  DBANK60P
+006300   EXEC SQL                                                       DBANK60P
+006400        BEGIN DECLARE SECTION                                     DBANK60P
+006500   END-EXEC.                                                      DBANK60P
+006600 01  WS-COMMAREA.                                                 DBANK60P
+006700     EXEC SQL                                                     DBANK60P
+006800          INCLUDE CBANKD60                                        DBANK60P
+006900     END-EXEC.                                                    DBANK60P
+007000                                                                  DBANK60P
+007100     EXEC SQL                                                     DBANK60P
+007200          INCLUDE CBANKD04                                        DBANK60P
+007300     END-EXEC.                                                    DBANK60P
+007400     EXEC SQL                                                     DBANK60P
+007500          INCLUDE CBANKD06                                        DBANK60P
+007600     END-EXEC.                                                    DBANK60P
+007700     EXEC SQL                                                     DBANK60P
+007800          INCLUDE CBANKSAC                                        DBANK60P
+007900     END-EXEC.                                                    DBANK60P
+008000     EXEC SQL                                                     DBANK60P
+008100          INCLUDE SQLCA                                           DBANK60P
+008200     END-EXEC.                                                    DBANK60P
+008300                                                                  DBANK60P
+008400 COPY CABENDD.                                                    DBANK60P
+008500     EXEC SQL                                                     DBANK60P
+008600          END DECLARE SECTION                                     DBANK60P
+008700     END-EXEC.                                                    DBANK60P
+008800                                                                  DBANK60P
+008900 LINKAGE SECTION.                                                 DBANK60P
+009000 01  DFHCOMMAREA.                                                 DBANK60P
+009100   05  LK-COMMAREA                           PIC X(1)             DBANK60P
+009200       OCCURS 1 TO 6144 TIMES                                     DBANK60P
+009300         DEPENDING ON WS-COMMAREA-LENGTH.                         DBANK60P
+009400                                                                  DBANK60P
+009500 COPY CENTRY.                                                     DBANK60P
+009600***************************************************************** DBANK60P
+009700* Move the passed area to our area                              * DBANK60P
+009800***************************************************************** DBANK60P
+009900     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.            DBANK60P
+010000     MOVE DFHCOMMAREA TO WS-COMMAREA.                             DBANK60P
+010100                                                                  DBANK60P
+010200***************************************************************** DBANK60P
+010300* Initialize our output area                                    * DBANK60P
+010400***************************************************************** DBANK60P
+010500     MOVE SPACES TO CD60O-DATA.                                   DBANK60P
+010600     SET CD60O-REVERSAL-FAIL TO TRUE.                             DBANK60P
+010700     MOVE '0001-01-01-00.00.00.000000' TO CD60O-TIMESTAMP.        DBANK60P
+010800                                                                  DBANK60P
+010900***************************************************************** DBANK60P
+011000* Find the leg of the original transfer the caller identified   * DBANK60P
+011100***************************************************************** DBANK60P
+011200     EXEC SQL                                                     DBANK60P
+011300          SELECT BTX_SUB_TYPE,                                    DBANK60P
+011400                 BTX_ACCNO,                                       DBANK60P
+011500                 BTX_AMOUNT,                                      DBANK60P
+011600                 BTX_DATA_OLD                                     DBANK60P
+011700          INTO :WS-GIVEN-SUB-TYPE,                                DBANK60P
+011800               :WS-FROM-ACC,                                      DBANK60P
+011900               :WS-ORIG-AMOUNT,                                   DBANK60P
+012000               :WS-FROM-DESC                                      DBANK60P
+012100          FROM BNKTXN                                             DBANK60P
+012200          WHERE BTX_TIMESTAMP = :CD60I-TIMESTAMP AND              DBANK60P
+012300                BTX_TYPE = '1'                                    DBANK60P
+012400     END-EXEC.                                                    DBANK60P
+012500     IF SQLCODE IS EQUAL TO +100                                  DBANK60P
+012600        SET CD60O-NOT-FOUND TO TRUE                               DBANK60P
+012700        MOVE 'Original transfer not found' TO CD60O-MSG           DBANK60P
+012800        GO TO DBANK60P-EXIT                                       DBANK60P
+012900     END-IF.                                                      DBANK60P
+013000     IF SQLCODE IS NOT EQUAL TO ZERO                              DBANK60P
+013100        MOVE 'Unable to read the original transaction record'     DBANK60P
+013200          TO CD60O-MSG                                            DBANK60P
+013300        GO TO DBANK60P-EXIT                                       DBANK60P
+013400     END-IF.                                                      DBANK60P
+013500                                                                  DBANK60P
+013600***************************************************************** DBANK60P
+013700* Derive the companion leg timestamp - DBANK06P always writes    *DBANK60P
+013800* the FROM leg's last character as '0' and the TO leg's as '1', * DBANK60P
+013900* the rest of the timestamp being identical - then read that     *DBANK60P
+014000* leg too                                                        *DBANK60P
+014100***************************************************************** DBANK60P
+014200     MOVE CD60I-TIMESTAMP TO WS-OTHER-TIMESTAMP.                  DBANK60P
+014300     IF CD60I-TIMESTAMP (26:1) IS EQUAL TO '0'                    DBANK60P
+014400        MOVE '1' TO WS-OTHER-TIMESTAMP (26:1)                     DBANK60P
+014500     ELSE                                                         DBANK60P
+014600        MOVE '0' TO WS-OTHER-TIMESTAMP (26:1)                     DBANK60P
+014700     END-IF.                                                      DBANK60P
+014800     EXEC SQL                                                     DBANK60P
+014900          SELECT BTX_SUB_TYPE,                                    DBANK60P
+015000                 BTX_ACCNO,                                       DBANK60P
+015100                 BTX_AMOUNT,                                      DBANK60P
+015200                 BTX_DATA_OLD                                     DBANK60P
+015300          INTO :WS-OTHER-SUB-TYPE,                                DBANK60P
+015400               :WS-OTHER-ACC,                                     DBANK60P
+015500               :WS-OTHER-AMOUNT,                                  DBANK60P
+015600               :WS-OTHER-DESC                                     DBANK60P
+015700          FROM BNKTXN                                             DBANK60P
+015800          WHERE BTX_TIMESTAMP = :WS-OTHER-TIMESTAMP AND           DBANK60P
+015900                BTX_TYPE = '1'                                    DBANK60P
+016000     END-EXEC.                                                    DBANK60P
+016100     IF SQLCODE IS NOT EQUAL TO ZERO                              DBANK60P
+016200        MOVE 'Unable to read the matching leg of the transfer'    DBANK60P
+016300          TO CD60O-MSG                                            DBANK60P
+016400        GO TO DBANK60P-EXIT                                       DBANK60P
+016500     END-IF.                                                      DBANK60P
+016600                                                                  DBANK60P
+016700***************************************************************** DBANK60P
+016800* Sort the two legs we just read into FROM/TO order regardless   *DBANK60P
+016900* of which leg the caller actually identified                    *DBANK60P
+017000***************************************************************** DBANK60P
+017100     IF WS-GIVEN-SUB-TYPE IS EQUAL TO '2'                         DBANK60P
+017200        MOVE WS-FROM-ACC TO WS-TO-ACC                             DBANK60P
+017300        MOVE WS-FROM-DESC TO WS-TO-DESC                           DBANK60P
+017400        MOVE WS-OTHER-ACC TO WS-FROM-ACC                          DBANK60P
+017500        MOVE WS-OTHER-DESC TO WS-FROM-DESC                        DBANK60P
+017600     ELSE                                                         DBANK60P
+017700        MOVE WS-OTHER-ACC TO WS-TO-ACC                            DBANK60P
+017800        MOVE WS-OTHER-DESC TO WS-TO-DESC                          DBANK60P
+017900     END-IF.                                                      DBANK60P
+018000                                                                  DBANK60P
+018100***************************************************************** DBANK60P
+018200* A reversal entry can never itself be reversed again            *DBANK60P
+018300***************************************************************** DBANK60P
+018400     IF WS-FROM-DESC (1:4) IS EQUAL TO WS-REV-TAG-PREFIX OR       DBANK60P
+018500        WS-TO-DESC (1:4) IS EQUAL TO WS-REV-TAG-PREFIX            DBANK60P
+018600        MOVE 'Cannot reverse a reversal transaction'              DBANK60P
+018700          TO CD60O-MSG                                            DBANK60P
+018800        GO TO DBANK60P-EXIT                                       DBANK60P
+018900     END-IF.                                                      DBANK60P
+019000                                                                  DBANK60P
+019100***************************************************************** DBANK60P
+019200* Has this transfer already been reversed - a reversal entry is * DBANK60P
+019300* tagged with the FROM leg's own timestamp, so the check is      *DBANK60P
+019400* keyed off that no matter which leg the caller gave us          *DBANK60P
+019500***************************************************************** DBANK60P
+019600     IF WS-GIVEN-SUB-TYPE IS EQUAL TO '1'                         DBANK60P
+019700        STRING WS-REV-TAG-PREFIX CD60I-TIMESTAMP                  DBANK60P
+019800               DELIMITED BY SIZE INTO WS-REV-TAG                  DBANK60P
+019900     ELSE                                                         DBANK60P
+020000        STRING WS-REV-TAG-PREFIX WS-OTHER-TIMESTAMP               DBANK60P
+020100               DELIMITED BY SIZE INTO WS-REV-TAG                  DBANK60P
+020200     END-IF.                                                      DBANK60P
+020300     EXEC SQL                                                     DBANK60P
+020400          SELECT COUNT(*)                                         DBANK60P
+020500          INTO :WS-REV-COUNT                                      DBANK60P
+020600          FROM BNKTXN                                             DBANK60P
+020700          WHERE BTX_TYPE = '1' AND                                DBANK60P
+020800                BTX_DATA_OLD = :WS-REV-TAG                        DBANK60P
+020900     END-EXEC.                                                    DBANK60P
+021000     IF WS-REV-COUNT IS GREATER THAN ZERO                         DBANK60P
+021100        SET CD60O-ALREADY-REVERSED TO TRUE                        DBANK60P
+021200        MOVE 'Transfer has already been reversed'                 DBANK60P
+021300          TO CD60O-MSG                                            DBANK60P
+021400        GO TO DBANK60P-EXIT                                       DBANK60P
+021500     END-IF.                                                      DBANK60P
+021600                                                                  DBANK60P
+021700***************************************************************** DBANK60P
+021800* Read the current balances for both accounts - the reversal    * DBANK60P
+021900* moves money against today's balance, not the stale balance    * DBANK60P
+022000* recorded against the original transfer                        * DBANK60P
+022100***************************************************************** DBANK60P
+022200     EXEC SQL                                                     DBANK60P
+022300          SELECT BAC_BALANCE                                      DBANK60P
+022400          INTO :WS-FROM-CURR-BAL                                  DBANK60P
+022500          FROM BNKACC                                             DBANK60P
+022600          WHERE BAC_ACCNO = :WS-FROM-ACC                          DBANK60P
+022800     END-EXEC.                                                    DBANK60P
+022900     EXEC SQL                                                     DBANK60P
+023000          SELECT BAC_BALANCE                                      DBANK60P
+023100          INTO :WS-TO-CURR-BAL                                    DBANK60P
+023200          FROM BNKACC                                             DBANK60P
+023300          WHERE BAC_ACCNO = :WS-TO-ACC                            DBANK60P
+023500     END-EXEC.                                                    DBANK60P
+023600     IF SQLCODE IS NOT EQUAL TO ZERO                              DBANK60P
+023700        MOVE 'Unable to read current account balances'            DBANK60P
+023800          TO CD60O-MSG                                            DBANK60P
+023900        GO TO DBANK60P-EXIT                                       DBANK60P
+024000     END-IF.                                                      DBANK60P
+024100                                                                  DBANK60P
+024200***************************************************************** DBANK60P
+024300* Move the money back - the TO account of the original transfer * DBANK60P
+024400* is the FROM account of the reversal, and vice versa            *DBANK60P
+024500***************************************************************** DBANK60P
+024600     MOVE CD60I-PERSON-PID TO CD04I-PERSON-PID.                   DBANK60P
+024700     MOVE WS-TO-ACC TO CD04I-FROM-ACC.                            DBANK60P
+024800     MOVE WS-TO-CURR-BAL TO CD04I-FROM-OLD-BAL.                   DBANK60P
+024900     COMPUTE CD04I-FROM-NEW-BAL =                                 DBANK60P
+025000             CD04I-FROM-OLD-BAL - WS-ORIG-AMOUNT.                 DBANK60P
+025100     MOVE WS-FROM-ACC TO CD04I-TO-ACC.                            DBANK60P
+025200     MOVE WS-FROM-CURR-BAL TO CD04I-TO-OLD-BAL.                   DBANK60P
+025300     COMPUTE CD04I-TO-NEW-BAL =                                   DBANK60P
+025400             CD04I-TO-OLD-BAL + WS-ORIG-AMOUNT.                   DBANK60P
+025410***************************************************************** DBANK60P
+025420* A reversal moves money back through the real accounts rather  * DBANK60P
+025430* than out on a customer's own initiative, so it must not be    * DBANK60P
+025440* blocked by the recipient's unrelated same-day transfer activity*DBANK60P
+025450***************************************************************** DBANK60P
+025460     MOVE 'Y' TO CD04I-LIMIT-CHECK.                               DBANK60P
+025500 COPY CBANKX04.                                                   DBANK60P
+025600     IF NOT CD04O-UPDATE-OK                                       DBANK60P
+025700        MOVE CD04O-MSG TO CD60O-MSG                               DBANK60P
+025800        GO TO DBANK60P-EXIT                                       DBANK60P
+025900     END-IF.                                                      DBANK60P
+026000                                                                  DBANK60P
+026100***************************************************************** DBANK60P
+026200* Record the reversal in the audit trail, tagged so it can be   * DBANK60P
+026300* recognised as a reversal and linked back to the original      * DBANK60P
+026400***************************************************************** DBANK60P
+026500     MOVE CD60I-PERSON-PID TO CD06I-PERSON-PID.                   DBANK60P
+026600     MOVE CD04O-TIMESTAMP TO CD06I-TIMESTAMP.                     DBANK60P
+026700     MOVE CD04I-FROM-ACC TO CD06I-FROM-ACC.                       DBANK60P
+026800     MOVE WS-ORIG-AMOUNT TO CD06I-FROM-AMOUNT.                    DBANK60P
+026900     MOVE WS-REV-TAG TO CD06I-FROM-DESC.                          DBANK60P
+027000     MOVE CD04I-TO-ACC TO CD06I-TO-ACC.                           DBANK60P
+027100     MOVE WS-ORIG-AMOUNT TO CD06I-TO-AMOUNT.                      DBANK60P
+027200     MOVE WS-REV-TAG TO CD06I-TO-DESC.                            DBANK60P
+027300 COPY CBANKX06.                                                   DBANK60P
+027400     IF CD06O-UPDATE-FAIL                                         DBANK60P
+027500        MOVE CD06O-MSG TO CD60O-MSG                               DBANK60P
+027600        GO TO DBANK60P-EXIT                                       DBANK60P
+027700     END-IF.                                                      DBANK60P
+027800                                                                  DBANK60P
+027900     MOVE CD04O-TIMESTAMP TO CD60O-TIMESTAMP.                     DBANK60P
+028000     MOVE 'Transfer reversed successfully' TO CD60O-MSG.          DBANK60P
+028100     SET CD60O-REVERSAL-OK TO TRUE.                               DBANK60P
+028200                                                                  DBANK60P
+028300 DBANK60P-EXIT.                                                   DBANK60P
+028400***************************************************************** DBANK60P
+028500* Move the result back to the callers area                      * DBANK60P
+028600***************************************************************** DBANK60P
+028700     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).       DBANK60P
+028800                                                                  DBANK60P
+028900***************************************************************** DBANK60P
+029000* Return to our caller                                          * DBANK60P
+029100***************************************************************** DBANK60P
+029200 COPY CRETURN.                                                    DBANK60P
+029300                                                                  DBANK60P
