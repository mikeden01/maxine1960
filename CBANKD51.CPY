@@ -13,6 +13,11 @@
 001300****************************************************************  CBANKD51
 001400   05  CD51-DATA.                                                 CBANKD51
 001500     10  CD51I-DATA.                                              CBANKD51
+001510*        Checkpoint/restart key - on OPEN, only accounts whose    CBANKD51
+001520*        VPID sorts after this value are returned, so a job that  CBANKD51
+001530*        abends partway through can be rerun with the last        CBANKD51
+001540*        successfully processed PID to resume without reworking   CBANKD51
+001550*        accounts already done; spaces opens the full cursor      CBANKD51
 001600       15  CD51I-PID                         PIC X(5).            CBANKD51
 001700     10  CD51O-DATA.                                              CBANKD51
 001800       15  CD51O-PID                         PIC X(5).            CBANKD51
@@ -27,4 +32,18 @@
 002700       15  CD51O-ACC-CURR-BAL                PIC S9(7)V99 COMP-3. CBANKD51
 002800       15  CD51O-ACC-LAST-STMT-DATE          PIC X(10).           CBANKD51
 002900       15  CD51O-ACC-LAST-STMT-BAL           PIC S9(7)V99 COMP-3. CBANKD51
-003000                                                                  CBANKD51
+003010*        Contact-preference fields, carried through so a          CBANKD51
+003020*        validation pass can flag rows that are missing           CBANKD51
+003030*        what they need to reach the customer                     CBANKD51
+003040       15  CD51O-TEL                         PIC X(12).           CBANKD51
+003050       15  CD51O-EMAIL                       PIC X(30).           CBANKD51
+003060       15  CD51O-SEND-EMAIL                  PIC X(1).            CBANKD51
+003070*        Data-quality exception flag/description for this         CBANKD51
+003080*        row - set by DBANK51P's own validation pass so a         CBANKD51
+003090*        consumer of the extract is told, rather than             CBANKD51
+003100*        silently shipped a bad row                               CBANKD51
+003110       15  CD51O-EXCEPTION-FLAG              PIC X(1).            CBANKD51
+003120         88  CD51O-ROW-OK                     VALUE 'N'.          CBANKD51
+003130         88  CD51O-ROW-EXCEPTION              VALUE 'Y'.          CBANKD51
+003140       15  CD51O-EXCEPTION-DESC              PIC X(60).           CBANKD51
+003150                                                                  CBANKD51
