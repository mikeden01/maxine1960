@@ -0,0 +1,21 @@
+000100***************************************************************** CHELPX02
+000200*                                                               * CHELPX02
+000300*  Copyright(C) 1998-2002 Micro Focus. All Rights Reserved.     * CHELPX02
+000400*                                                               * CHELPX02
+000500***************************************************************** CHELPX02
+000600                                                                  CHELPX02
+000700***************************************************************** CHELPX02
+000800* CHELPX02.CPY (CICS Version)                                   * CHELPX02
+000900*---------------------------------------------------------------* CHELPX02
+001000* This copybook is used to provide an common means of calling   * CHELPX02
+001100* data access module DHELP02P so that the that module using     * CHELPX02
+001200* this copy book is insensitive to it environment.              * CHELPX02
+001300* There are different versions for CICS, IMS and INET.          * CHELPX02
+001400***************************************************************** CHELPX02
+001500* by default use CICS commands to call the module                 CHELPX02
+001600     EXEC CICS LINK PROGRAM('DHELP02P')                           CHELPX02
+001700                    COMMAREA(HELP02-DATA)                         CHELPX02
+001800                    LENGTH(LENGTH OF HELP02-DATA)                 CHELPX02
+001900     END-EXEC                                                     CHELPX02
+002000*    CALL 'DHELP02P' USING HELP02-DATA                            CHELPX02
+002100                                                                  CHELPX02
