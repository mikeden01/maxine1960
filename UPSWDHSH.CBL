@@ -0,0 +1,79 @@
+000100***************************************************************** UPSWDHSH
+000200*                                                               * UPSWDHSH
+000300*   Copyright (C) 1998-2002 Micro Focus. All Rights Reserved.   * UPSWDHSH
+000400*   This demonstration program is provided for use by users     * UPSWDHSH
+000500*   of Micro Focus products and may be used, modified and       * UPSWDHSH
+000600*   distributed as part of your application provided that       * UPSWDHSH
+000700*   you properly acknowledge the copyright of Micro Focus       * UPSWDHSH
+000800*   in this material.                                           * UPSWDHSH
+000900*                                                               * UPSWDHSH
+001000***************************************************************** UPSWDHSH
+001100                                                                  UPSWDHSH
+001200***************************************************************** UPSWDHSH
+001300* Program:     UPSWDHSH.CBL                                     * UPSWDHSH
+001400* Layer:       Common utility                                   * UPSWDHSH
+001500* Function:    One-way digest of a signon/account password,     * UPSWDHSH
+001600*              called dynamically (see UDATECNV for the same    * UPSWDHSH
+001700*              style of call) by any program that needs to      * UPSWDHSH
+001800*              compare against or set BNKCUST.BCS_PSWD without   UPSWDHSH
+001900*              ever holding the clear-text value on disk         UPSWDHSH
+002000***************************************************************** UPSWDHSH
+002100                                                                  UPSWDHSH
+002200 IDENTIFICATION DIVISION.                                         UPSWDHSH
+002300 PROGRAM-ID.                                                      UPSWDHSH
+002400     UPSWDHSH.                                                    UPSWDHSH
+002500 DATE-WRITTEN.                                                    UPSWDHSH
+002600     August 2026.                                                 UPSWDHSH
+002700 DATE-COMPILED.                                                   UPSWDHSH
+002800     Today.                                                       UPSWDHSH
+002900                                                                  UPSWDHSH
+003000 ENVIRONMENT DIVISION.                                            UPSWDHSH
+003100                                                                  UPSWDHSH
+003200 DATA DIVISION.                                                   UPSWDHSH
+003300 WORKING-STORAGE SECTION.                                         UPSWDHSH
+003400 01  WS-MISC-STORAGE.                                             UPSWDHSH
+003500   05  WS-PROGRAM-ID                         PIC X(8)             UPSWDHSH
+003600       VALUE 'UPSWDHSH'.                                          UPSWDHSH
+003700   05  WS-SUB1                               PIC S9(4) COMP       UPSWDHSH
+003800       VALUE 0.                                                   UPSWDHSH
+003900   05  WS-CHAR-VAL                           PIC S9(4) COMP       UPSWDHSH
+004000       VALUE 0.                                                   UPSWDHSH
+004100   05  WS-ACCUM                              PIC S9(9) COMP       UPSWDHSH
+004200       VALUE 0.                                                   UPSWDHSH
+004300   05  WS-ACCUM-EDIT                         PIC 9(8).            UPSWDHSH
+004400                                                                  UPSWDHSH
+004500 LINKAGE SECTION.                                                 UPSWDHSH
+004600 01  LK-HASH-AREA.                                                UPSWDHSH
+004700 COPY CPSWDHD.                                                    UPSWDHSH
+004800                                                                  UPSWDHSH
+004900 PROCEDURE DIVISION USING LK-HASH-AREA.                           UPSWDHSH
+005000***************************************************************** UPSWDHSH
+005100* Fold the 8 password characters into a single numeric digest  * UPSWDHSH
+005200* and edit it back out as an 8-byte character value - this is  * UPSWDHSH
+005300* deliberately one-way, since there is no inverse that recovers* UPSWDHSH
+005400* the original characters from WS-ACCUM alone                  * UPSWDHSH
+005500***************************************************************** UPSWDHSH
+005600     MOVE 0 TO WS-ACCUM.                                          UPSWDHSH
+005700     MOVE 0 TO WS-SUB1.                                           UPSWDHSH
+005800     IF PH-PSWD-IN IS NOT EQUAL TO SPACES AND                     UPSWDHSH
+005900                          NOT EQUAL TO LOW-VALUES                 UPSWDHSH
+006000        PERFORM FOLD-ONE-CHARACTER THRU                           UPSWDHSH
+006100                FOLD-ONE-CHARACTER-EXIT 8 TIMES                   UPSWDHSH
+006200     END-IF.                                                      UPSWDHSH
+006300     COMPUTE WS-ACCUM = FUNCTION MOD(WS-ACCUM, 99999999).         UPSWDHSH
+006400     MOVE WS-ACCUM TO WS-ACCUM-EDIT.                              UPSWDHSH
+006500     MOVE WS-ACCUM-EDIT TO PH-PSWD-OUT.                           UPSWDHSH
+006600     GOBACK.                                                      UPSWDHSH
+006700                                                                  UPSWDHSH
+006800***************************************************************** UPSWDHSH
+006900* Accumulate one character's contribution to the digest, using * UPSWDHSH
+007000* its ordinal value and position so that a transposition of    * UPSWDHSH
+007100* two characters changes the result                            * UPSWDHSH
+007200***************************************************************** UPSWDHSH
+007300 FOLD-ONE-CHARACTER.                                              UPSWDHSH
+007400     ADD 1 TO WS-SUB1.                                            UPSWDHSH
+007500     MOVE FUNCTION ORD(PH-PSWD-IN (WS-SUB1:1)) TO WS-CHAR-VAL.    UPSWDHSH
+007600     COMPUTE WS-ACCUM = WS-ACCUM +                                UPSWDHSH
+007700             (WS-CHAR-VAL * WS-SUB1 * 31).                        UPSWDHSH
+007800 FOLD-ONE-CHARACTER-EXIT.                                         UPSWDHSH
+007900     EXIT.                                                        UPSWDHSH
