@@ -0,0 +1,303 @@
+000100***************************************************************** SBANK60P
+000200*                                                               * SBANK60P
+000300*   Copyright (C) 1998-2002 Micro Focus. All Rights Reserved.   * SBANK60P
+000400*   This demonstration program is provided for use by users     * SBANK60P
+000500*   of Micro Focus products and may be used, modified and       * SBANK60P
+000600*   distributed as part of your application provided that       * SBANK60P
+000700*   you properly acknowledge the copyright of Micro Focus       * SBANK60P
+000800*   in this material.                                           * SBANK60P
+000900*                                                               * SBANK60P
+001000***************************************************************** SBANK60P
+001100                                                                  SBANK60P
+001200***************************************************************** SBANK60P
+001300* Program:     SBANK60P.CBL (CICS Version)                      * SBANK60P
+001400* Layer:       Screen handling                                  * SBANK60P
+001500* Function:    Change of address, verify-then-commit            * SBANK60P
+001600***************************************************************** SBANK60P
+001700                                                                  SBANK60P
+001800 IDENTIFICATION DIVISION.                                         SBANK60P
+001900 PROGRAM-ID.                                                      SBANK60P
+002000     SBANK60P.                                                    SBANK60P
+002100 DATE-WRITTEN.                                                    SBANK60P
+002200     September 2002.                                              SBANK60P
+002300 DATE-COMPILED.                                                   SBANK60P
+002400     Today.                                                       SBANK60P
+002500                                                                  SBANK60P
+002600 ENVIRONMENT DIVISION.                                            SBANK60P
+002700                                                                  SBANK60P
+002800 DATA DIVISION.                                                   SBANK60P
+002900 WORKING-STORAGE SECTION.                                         SBANK60P
+003000 01  WS-MISC-STORAGE.                                             SBANK60P
+003100   05  WS-PROGRAM-ID                         PIC X(8)             SBANK60P
+003200       VALUE 'SBANK60P'.                                          SBANK60P
+003300   05  WS-TRAN-ID                            PIC X(4).            SBANK60P
+003400   05  WS-BUSINESS-LOGIC-PGM                 PIC X(8)             SBANK60P
+003500       VALUE SPACES.                                              SBANK60P
+003600   05  WS-DYNAMIC-PGM                        PIC X(8)             SBANK60P
+003700       VALUE 'UNKNOWN'.                                           SBANK60P
+003800   05  WS-SAVED-EIBCALEN                     PIC S9(4) COMP.      SBANK60P
+003900                                                                  SBANK60P
+004000 01  MAPAREA                                 PIC X(2048).         SBANK60P
+004100 COPY MBANK60.                                                    SBANK60P
+004200                                                                  SBANK60P
+004300 01  WS-TIME-DATE-WORK-AREA.                                      SBANK60P
+004400 COPY CDATED.                                                     SBANK60P
+004500                                                                  SBANK60P
+004600 01  WS-BANK-DATA-AREAS.                                          SBANK60P
+004700   05  WS-BANK-DATA.                                              SBANK60P
+004800 COPY CBANKDAT.                                                   SBANK60P
+004900   05  WS-BANK-EXT-DATA.                                          SBANK60P
+005000 COPY CBANKEXT.                                                   SBANK60P
+005100                                                                  SBANK60P
+005200 COPY CSCRNHDD.                                                   SBANK60P
+005300                                                                  SBANK60P
+005400 COPY DFHAID.                                                     SBANK60P
+005500                                                                  SBANK60P
+005600 COPY DFHBMSCA.                                                   SBANK60P
+005700                                                                  SBANK60P
+005800 COPY CABENDD.                                                    SBANK60P
+005900                                                                  SBANK60P
+006000 LINKAGE SECTION.                                                 SBANK60P
+006100 01  DFHCOMMAREA.                                                 SBANK60P
+006200   05  FILLER                                PIC X(7168).         SBANK60P
+006300                                                                  SBANK60P
+006400 PROCEDURE DIVISION.                                              SBANK60P
+006500***************************************************************** SBANK60P
+006600* Write entry to log to show we have been invoked               * SBANK60P
+006700***************************************************************** SBANK60P
+006800     COPY CTRACE.                                                 SBANK60P
+006900                                                                  SBANK60P
+007000***************************************************************** SBANK60P
+007100* Store our transaction-id                                      * SBANK60P
+007200***************************************************************** SBANK60P
+007300     MOVE EIBTRNID TO WS-TRAN-ID.                                 SBANK60P
+007400                                                                  SBANK60P
+007500***************************************************************** SBANK60P
+007600* Store passed data or abend if there wasn't any                * SBANK60P
+007700***************************************************************** SBANK60P
+007800     IF EIBCALEN IS EQUAL TO 0                                    SBANK60P
+007900        MOVE WS-PROGRAM-ID TO ABEND-CULPRIT                       SBANK60P
+008000        MOVE '0001' TO ABEND-CODE                                 SBANK60P
+008100        MOVE SPACES TO ABEND-REASON                               SBANK60P
+008200        COPY CABENDPO.                                            SBANK60P
+008300     ELSE                                                         SBANK60P
+008400        MOVE EIBCALEN TO WS-SAVED-EIBCALEN                        SBANK60P
+008500        MOVE LOW-VALUES TO WS-BANK-DATA                           SBANK60P
+008600        MOVE DFHCOMMAREA (1:EIBCALEN) TO WS-BANK-DATA (1:EIBCALEN)SBANK60P
+008700     END-IF.                                                      SBANK60P
+008800                                                                  SBANK60P
+008900***************************************************************** SBANK60P
+009000* This is the main process                                      * SBANK60P
+009100***************************************************************** SBANK60P
+009200                                                                  SBANK60P
+009300***************************************************************** SBANK60P
+009400* Determine what we have to do (read from or send to screen)    * SBANK60P
+009500***************************************************************** SBANK60P
+009600     MOVE LOW-VALUE TO MAPAREA.                                   SBANK60P
+009700     EVALUATE TRUE                                                SBANK60P
+009800       WHEN BANK-MAP-FUNCTION-GET                                 SBANK60P
+009900         PERFORM SCREEN60-READ THRU                               SBANK60P
+010000                 SCREEN60-READ-EXIT                               SBANK60P
+010100       WHEN BANK-MAP-FUNCTION-PUT                                 SBANK60P
+010200         PERFORM SCREEN60-BUILD-AND-SEND THRU                     SBANK60P
+010300                 SCREEN60-BUILD-AND-SEND-EXIT                     SBANK60P
+010400       WHEN OTHER                                                 SBANK60P
+010500         MOVE WS-PROGRAM-ID TO ABEND-CULPRIT                      SBANK60P
+010600         MOVE '0001' TO ABEND-CODE                                SBANK60P
+010700         MOVE SPACES TO ABEND-REASON                              SBANK60P
+010800         COPY CABENDPO.                                           SBANK60P
+010900     END-EVALUATE.                                                SBANK60P
+011000                                                                  SBANK60P
+011100* Call the appropriate routine to handle the business logic       SBANK60P
+011200     IF BANK-MAP-FUNCTION-GET                                     SBANK60P
+011300        EXEC CICS LINK PROGRAM(WS-BUSINESS-LOGIC-PGM)             SBANK60P
+011400                       COMMAREA(WS-BANK-DATA)                     SBANK60P
+011500                       LENGTH(LENGTH OF WS-BANK-DATA)             SBANK60P
+011600        END-EXEC                                                  SBANK60P
+011700     END-IF.                                                      SBANK60P
+011800                                                                  SBANK60P
+011900***************************************************************** SBANK60P
+012000* Now we have to have finished and can return to our invoker.   * SBANK60P
+012100***************************************************************** SBANK60P
+012200* Now return to CICS                                              SBANK60P
+012300     MOVE WS-BANK-DATA (1:WS-SAVED-EIBCALEN) TO                   SBANK60P
+012400          DFHCOMMAREA (1:WS-SAVED-EIBCALEN).                      SBANK60P
+012500     EXEC CICS                                                    SBANK60P
+012600          RETURN                                                  SBANK60P
+012700     END-EXEC.                                                    SBANK60P
+012800     GOBACK.                                                      SBANK60P
+012900                                                                  SBANK60P
+013000***************************************************************** SBANK60P
+013100* Screen processing for MBANK60                                 * SBANK60P
+013200*---------------------------------------------------------------* SBANK60P
+013300* Retrieve data from screen and format it                       * SBANK60P
+013400***************************************************************** SBANK60P
+013500 SCREEN60-READ.                                                   SBANK60P
+013600     MOVE 'BBANK60P' TO WS-BUSINESS-LOGIC-PGM.                    SBANK60P
+013700     IF BANK-AID-CLEAR                                            SBANK60P
+013800        SET BANK-AID-PFK03 TO TRUE                                SBANK60P
+013900        GO TO SCREEN60-READ-EXIT                                  SBANK60P
+014000     END-IF.                                                      SBANK60P
+014100     IF BANK-ENV-CICS                                             SBANK60P
+014200        GO TO SCREEN60-READ-CICS                                  SBANK60P
+014300     ELSE                                                         SBANK60P
+014400        GO TO SCREEN60-READ-INET                                  SBANK60P
+014500     END-IF.                                                      SBANK60P
+014600                                                                  SBANK60P
+014700 SCREEN60-READ-CICS.                                              SBANK60P
+014800     IF BANK-HELP-INACTIVE                                        SBANK60P
+014900        EXEC CICS RECEIVE MAP('BANK60A')                          SBANK60P
+015000                          MAPSET('MBANK60')                       SBANK60P
+015100        END-EXEC                                                  SBANK60P
+015200        MOVE ADR1I IN BANK60AI TO BANK-SCR60-NEW-ADDR1            SBANK60P
+015300        MOVE ADR2I IN BANK60AI TO BANK-SCR60-NEW-ADDR2            SBANK60P
+015400        MOVE STATI IN BANK60AI TO BANK-SCR60-NEW-STATE            SBANK60P
+015500        MOVE CNTRI IN BANK60AI TO BANK-SCR60-NEW-CNTRY            SBANK60P
+015600        MOVE PCDEI IN BANK60AI TO BANK-SCR60-NEW-PSTCDE           SBANK60P
+015700        MOVE TELNI IN BANK60AI TO BANK-SCR60-NEW-TELNO            SBANK60P
+015800        MOVE EMALI IN BANK60AI TO BANK-SCR60-NEW-EMAIL            SBANK60P
+015900        MOVE SMLI IN BANK60AI TO BANK-SCR60-NEW-SEND-MAIL         SBANK60P
+016000        MOVE SEMI IN BANK60AI TO BANK-SCR60-NEW-SEND-EMAIL        SBANK60P
+016100     ELSE                                                         SBANK60P
+016200        EXEC CICS RECEIVE MAP('HELP60A')                          SBANK60P
+016300                          MAPSET('MBANK60')                       SBANK60P
+016400        END-EXEC                                                  SBANK60P
+016500        GO TO SCREEN60-READ-EXIT                                  SBANK60P
+016600     END-IF.                                                      SBANK60P
+016700                                                                  SBANK60P
+016800     GO TO SCREEN60-READ-EXIT.                                    SBANK60P
+016900                                                                  SBANK60P
+017000 SCREEN60-READ-INET.                                              SBANK60P
+017100     GO TO SCREEN60-READ-EXIT.                                    SBANK60P
+017200                                                                  SBANK60P
+017300 SCREEN60-READ-EXIT.                                              SBANK60P
+017400     EXIT.                                                        SBANK60P
+017500                                                                  SBANK60P
+017600***************************************************************** SBANK60P
+017700* Screen processing for SCREEN60 (BANK60/HELP60)                * SBANK60P
+017800*---------------------------------------------------------------* SBANK60P
+017900* Build the output screen and send it                           * SBANK60P
+018000***************************************************************** SBANK60P
+018100 SCREEN60-BUILD-AND-SEND.                                         SBANK60P
+018200* Clear map area, get date & time and move to the map             SBANK60P
+018300     MOVE LOW-VALUES TO BANK60AO.                                 SBANK60P
+018400     MOVE EIBTIME TO DD-TIME-INPUT-N.                             SBANK60P
+018500     MOVE EIBDATE TO DDI-DATA-YYDDD-YYDDD-N.                      SBANK60P
+018600     SET DDI-YYDDD TO TRUE.                                       SBANK60P
+018700     SET DDO-DD-MMM-YYYY TO TRUE.                                 SBANK60P
+018800     PERFORM CALL-DATECONV THRU                                   SBANK60P
+018900             CALL-DATECONV-EXIT.                                  SBANK60P
+019000* Ensure the last map fields are correct                          SBANK60P
+019100     IF BANK-HELP-ACTIVE                                          SBANK60P
+019200        MOVE 'MHELP60' TO BANK-LAST-MAPSET                        SBANK60P
+019300        MOVE 'HELP60A' TO BANK-LAST-MAP                           SBANK60P
+019400     ELSE                                                         SBANK60P
+019500        MOVE 'MBANK60' TO BANK-LAST-MAPSET                        SBANK60P
+019600        MOVE 'BANK60A' TO BANK-LAST-MAP                           SBANK60P
+019700     END-IF.                                                      SBANK60P
+019800     IF BANK-ENV-CICS                                             SBANK60P
+019900        GO TO SCREEN60-BUILD-AND-SEND-CICS                        SBANK60P
+020000     ELSE                                                         SBANK60P
+020100        GO TO SCREEN60-BUILD-AND-SEND-INET                        SBANK60P
+020200     END-IF.                                                      SBANK60P
+020300                                                                  SBANK60P
+020400 SCREEN60-BUILD-AND-SEND-CICS.                                    SBANK60P
+020500     IF BANK-LAST-MAP IS EQUAL TO 'BANK60A'                       SBANK60P
+020600        GO TO BANK60-BUILD-AND-SEND-CICS                          SBANK60P
+020700     END-IF.                                                      SBANK60P
+020800     IF BANK-LAST-MAP IS EQUAL TO 'HELP60A'                       SBANK60P
+020900        GO TO HELP60-BUILD-AND-SEND-CICS                          SBANK60P
+021000     END-IF.                                                      SBANK60P
+021100     MOVE WS-PROGRAM-ID TO ABEND-CULPRIT                          SBANK60P
+021200     MOVE '0003' TO ABEND-CODE                                    SBANK60P
+021300     MOVE SPACES TO ABEND-REASON                                  SBANK60P
+021400     COPY CABENDPO.                                               SBANK60P
+021500     GOBACK.                                                      SBANK60P
+021600                                                                  SBANK60P
+021700 BANK60-BUILD-AND-SEND-CICS.                                      SBANK60P
+021800     COPY CSCRNHP1 REPLACING ==<<SCRN>>== BY ==BANK60AO==.        SBANK60P
+021900     MOVE WS-TRAN-ID TO TRANO IN BANK60AO.                        SBANK60P
+022000     MOVE DD-TIME-OUTPUT TO TIMEO IN BANK60AO.                    SBANK60P
+022100     MOVE DDO-DATA TO DATEO IN BANK60AO.                          SBANK60P
+022200* Move in any error message                                       SBANK60P
+022300     MOVE BANK-ERROR-MSG TO ERRMSGO IN BANK60AO.                  SBANK60P
+022400* Move in screen specific fields                                  SBANK60P
+022500     MOVE BANK-SCR60-CONTACT-ID TO CIDO IN BANK60AO.              SBANK60P
+022600     MOVE BANK-SCR60-CONTACT-NAME TO CNAO IN BANK60AO.            SBANK60P
+022700     MOVE BANK-SCR60-NEW-ADDR1 TO ADR1O IN BANK60AO.              SBANK60P
+022800     MOVE BANK-SCR60-NEW-ADDR2 TO ADR2O IN BANK60AO.              SBANK60P
+022900     MOVE BANK-SCR60-NEW-STATE TO STATO IN BANK60AO.              SBANK60P
+023000     MOVE BANK-SCR60-NEW-CNTRY TO CNTRO IN BANK60AO.              SBANK60P
+023100     MOVE BANK-SCR60-NEW-PSTCDE TO PCDEO IN BANK60AO.             SBANK60P
+023200     MOVE BANK-SCR60-NEW-TELNO TO TELNO IN BANK60AO.              SBANK60P
+023300     MOVE BANK-SCR60-NEW-EMAIL TO EMALO IN BANK60AO.              SBANK60P
+023400     MOVE BANK-SCR60-NEW-SEND-MAIL TO SMLO IN BANK60AO.           SBANK60P
+023500     MOVE BANK-SCR60-NEW-SEND-EMAIL TO SEMO IN BANK60AO.          SBANK60P
+023600* Turn colour off if required                                     SBANK60P
+023700     IF COLOUR-OFF                                                SBANK60P
+023800        MOVE DFHGREEN TO TXT01C IN BANK60AO                       SBANK60P
+023900        MOVE DFHGREEN TO SCRNC IN BANK60AO                        SBANK60P
+024000        MOVE DFHGREEN TO HEAD1C IN BANK60AO                       SBANK60P
+024100        MOVE DFHGREEN TO DATEC IN BANK60AO                        SBANK60P
+024200        MOVE DFHGREEN TO TXT02C IN BANK60AO                       SBANK60P
+024300        MOVE DFHGREEN TO TRANC IN BANK60AO                        SBANK60P
+024400        MOVE DFHGREEN TO HEAD2C IN BANK60AO                       SBANK60P
+024500        MOVE DFHGREEN TO TIMEC IN BANK60AO                        SBANK60P
+024600        MOVE DFHGREEN TO ADR1C IN BANK60AO                        SBANK60P
+024700        MOVE DFHGREEN TO ADR2C IN BANK60AO                        SBANK60P
+024800        MOVE DFHGREEN TO STATC IN BANK60AO                        SBANK60P
+024900        MOVE DFHGREEN TO CNTRC IN BANK60AO                        SBANK60P
+025000        MOVE DFHGREEN TO PCDEC IN BANK60AO                        SBANK60P
+025100        MOVE DFHGREEN TO TELNC IN BANK60AO                        SBANK60P
+025200        MOVE DFHGREEN TO EMALC IN BANK60AO                        SBANK60P
+025300        MOVE DFHGREEN TO SMLC IN BANK60AO                         SBANK60P
+025400        MOVE DFHGREEN TO SEMC IN BANK60AO                         SBANK60P
+025500        MOVE DFHGREEN TO ERRMSGC IN BANK60AO                      SBANK60P
+025600     END-IF.                                                      SBANK60P
+025700                                                                  SBANK60P
+025800     EXEC CICS SEND MAP('BANK60A')                                SBANK60P
+025900                    MAPSET('MBANK60')                             SBANK60P
+026000                    ERASE                                         SBANK60P
+026100                    FREEKB                                        SBANK60P
+026200     END-EXEC.                                                    SBANK60P
+026300     GO TO SCREEN60-BUILD-AND-SEND-EXIT.                          SBANK60P
+026400                                                                  SBANK60P
+026500 HELP60-BUILD-AND-SEND-CICS.                                      SBANK60P
+026600     COPY CSCRNHP2 REPLACING ==:OPTN:== BY ==BANK==               SBANK60P
+026700                             ==<<SCRN>>== BY ==HELP60AO==.        SBANK60P
+026800                                                                  SBANK60P
+026900     EXEC CICS SEND MAP('HELP60A')                                SBANK60P
+027000                    MAPSET('MBANK60')                             SBANK60P
+027100                    ERASE                                         SBANK60P
+027200                    FREEKB                                        SBANK60P
+027300     END-EXEC.                                                    SBANK60P
+027400     GO TO SCREEN60-BUILD-AND-SEND-EXIT.                          SBANK60P
+027500                                                                  SBANK60P
+027600 SCREEN60-BUILD-AND-SEND-INET.                                    SBANK60P
+027700     MOVE SPACES TO EXT-OP-DATA.                                  SBANK60P
+027800     MOVE WS-TRAN-ID TO EXT-OP-TRAN.                              SBANK60P
+027900     MOVE DDO-DATA TO EXT-OP-DATE.                                SBANK60P
+028000     MOVE DD-TIME-OUTPUT TO EXT-OP-TIME.                          SBANK60P
+028100     CALL 'SCUSTOMP' USING SCREEN-TITLES.                         SBANK60P
+028200     MOVE SCREEN-TITLE1 TO EXT-OP-HEAD1.                          SBANK60P
+028300     MOVE SCREEN-TITLE2 TO EXT-OP-HEAD2.                          SBANK60P
+028400* Move in screen name                                             SBANK60P
+028500     MOVE 'BANK60' TO EXT-OP-SCREEN.                              SBANK60P
+028600* Move in userid and any error message                            SBANK60P
+028700     MOVE BANK-ERROR-MSG TO EXT-OP-ERR-MSG.                       SBANK60P
+028800     MOVE BANK-USERID TO EXT-OP-USERID.                           SBANK60P
+028900     MOVE BANK-USERID-NAME TO EXT-OP-NAME.                        SBANK60P
+029000     GO TO SCREEN60-BUILD-AND-SEND-EXIT.                          SBANK60P
+029100                                                                  SBANK60P
+029200 SCREEN60-BUILD-AND-SEND-EXIT.                                    SBANK60P
+029300     EXIT.                                                        SBANK60P
+029400                                                                  SBANK60P
+029500***************************************************************** SBANK60P
+029600* Call common routine to perform date conversions               * SBANK60P
+029700***************************************************************** SBANK60P
+029800 CALL-DATECONV.                                                   SBANK60P
+029900     MOVE BANK-ENV TO DD-ENV.                                     SBANK60P
+030000     MOVE 'UDATECNV' TO WS-DYNAMIC-PGM.                           SBANK60P
+030100     CALL WS-DYNAMIC-PGM USING WS-TIME-DATE-WORK-AREA.            SBANK60P
+030200 CALL-DATECONV-EXIT.                                              SBANK60P
+030300     EXIT.                                                        SBANK60P
