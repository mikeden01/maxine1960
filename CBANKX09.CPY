@@ -0,0 +1,21 @@
+000100***************************************************************** CBANKX09
+000200*                                                               * CBANKX09
+000300*  Copyright(C) 1998-2002 Micro Focus. All Rights Reserved.     * CBANKX09
+000400*                                                               * CBANKX09
+000500***************************************************************** CBANKX09
+000600                                                                  CBANKX09
+000700***************************************************************** CBANKX09
+000800* CBANKX09.CPY (CICS Version)                                   * CBANKX09
+000900*---------------------------------------------------------------* CBANKX09
+001000* This copybook is used to provide an common means of calling   * CBANKX09
+001100* data access module DBANK09P so that the that module using     * CBANKX09
+001200* this copy book is insensitive to it environment.              * CBANKX09
+001300* There are different versions for CICS, IMS and INET.          * CBANKX09
+001400***************************************************************** CBANKX09
+001500* by default use CICS commands to call the module                 CBANKX09
+001600     EXEC CICS LINK PROGRAM('DBANK09P')                           CBANKX09
+001700                    COMMAREA(CD09-DATA)                           CBANKX09
+001800                    LENGTH(LENGTH OF CD09-DATA)                   CBANKX09
+001900     END-EXEC                                                     CBANKX09
+002000*    CALL 'DBANK09P' USING CD09-DATA                              CBANKX09
+002100                                                                  CBANKX09
