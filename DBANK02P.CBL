@@ -181,14 +181,23 @@
 017700              BCS_EMAIL = :DCL-BCS-EMAIL,                         DBANK02P
 017800              BCS_SEND_MAIL = :DCL-BCS-SEND-MAIL,                 DBANK02P
 017900              BCS_SEND_EMAIL = :DCL-BCS-SEND-EMAIL                DBANK02P
-018000          WHERE BCS_PID = :CD02I-CONTACT-ID                       DBANK02P
+018000          WHERE BCS_PID = :CD02I-CONTACT-ID AND                   DBANK02P
+018010               BCS_ADDR1 = :CD02I-OLD-ADDR1 AND                   DBANK02P
+018020               BCS_ADDR2 = :CD02I-OLD-ADDR2 AND                   DBANK02P
+018030               BCS_STATE = :CD02I-OLD-STATE AND                   DBANK02P
+018040               BCS_COUNTRY = :CD02I-OLD-CNTRY AND                 DBANK02P
+018050               BCS_POST_CODE = :CD02I-OLD-PSTCDE AND              DBANK02P
+018060               BCS_TEL = :CD02I-OLD-TELNO AND                     DBANK02P
+018070               BCS_EMAIL = :CD02I-OLD-EMAIL AND                   DBANK02P
+018080               BCS_SEND_MAIL = :CD02I-OLD-SEND-MAIL AND           DBANK02P
+018090               BCS_SEND_EMAIL = :CD02I-OLD-SEND-EMAIL             DBANK02P
 018100     END-EXEC.                                                    DBANK02P
 018200                                                                  DBANK02P
 018300***************************************************************** DBANK02P
 018400* Did we get the record OK                                      * DBANK02P
 018500***************************************************************** DBANK02P
 018600     IF SQLCODE IS EQUAL TO ZERO                                  DBANK02P
-018700        MOVE HIGH-VALUES TO CD02O-CONTACT-ID                      DBANK02P
+018700        MOVE CD02I-CONTACT-ID TO CD02O-CONTACT-ID                 DBANK02P
 018800        MOVE 'Update OK' TO CD02O-CONTACT-NAME                    DBANK02P
 018900     END-IF.                                                      DBANK02P
 019000                                                                  DBANK02P
@@ -198,7 +207,7 @@
 019400     IF SQLCODE IS NOT EQUAL TO ZERO                              DBANK02P
 019500        MOVE SPACES TO CD02O-DATA                                 DBANK02P
 019600        MOVE HIGH-VALUES TO CD02O-CONTACT-ID                      DBANK02P
-019700        MOVE 'Bad SQL code' TO CD02O-CONTACT-NAME                 DBANK02P
+019700        MOVE 'Record changed, retry' TO CD02O-CONTACT-NAME        DBANK02P
 019800     END-IF.                                                      DBANK02P
 019900                                                                  DBANK02P
 020000 WRITE-PROCESSING-EXIT.                                           DBANK02P
