@@ -38,12 +38,14 @@
              VALUE 'DBANK52P'.                                          DBANK52P
          05  WS-COMMAREA-LENGTH                    PIC 9(5).            DBANK52P
          05  WS-SUB1                               PIC S9(4) COMP.      DBANK52P
-         05  WS-TXN-TYPE                           PIC X(1)             DBANK52P
-             VALUE '1'.                                                 DBANK52P
+         05  WS-TXN-TYPE                           PIC X(1).            DBANK52P
                                                                         DBANK52P
        01  WS-COMMAREA.                                                 DBANK52P
        COPY CIOFUNCS.                                                   DBANK52P
                                                                         DBANK52P
+       01  WS-CONSOLE-MESSAGE                  PIC X(32).               DBANK52P
+       COPY CTIMERD.                                                    DBANK52P
+                                                                        DBANK52P
            EXEC SQL                                                     DBANK52P
                 INCLUDE CBANKD51                                        DBANK52P
            END-EXEC.                                                    DBANK52P
@@ -81,7 +83,7 @@
       ***************************************************************** DBANK52P
       * Initialize our output area                                    * DBANK52P
       ***************************************************************** DBANK52P
-           MOVE SPACES TO CD52-DATA.                                    DBANK52P
+           MOVE SPACES TO CD52O-DATA.                                   DBANK52P
                                                                         DBANK52P
       ***************************************************************** DBANK52P
       * Check what is required                                        * DBANK52P
@@ -115,15 +117,23 @@
       * Set up CURSORs so we can browse thru selected data            * DBANK52P
       ***************************************************************** DBANK52P
        OPEN-CURSOR.                                                     DBANK52P
+           PERFORM RUN-TIME.                                            DBANK52P
+           MOVE '1' TO WS-TXN-TYPE.                                     DBANK52P
+           IF CD52I-TXN-TYPE IS NOT EQUAL TO SPACES                     DBANK52P
+              MOVE CD52I-TXN-TYPE TO WS-TXN-TYPE                        DBANK52P
+           END-IF.                                                      DBANK52P
            EXEC SQL                                                     DBANK52P
                 DECLARE TXNS_CSR CURSOR FOR                             DBANK52P
                 SELECT BTX_PID,                                         DBANK52P
                        BTX_ACCNO,                                       DBANK52P
                        BTX_TIMESTAMP,                                   DBANK52P
                        BTX_AMOUNT,                                      DBANK52P
-                       BTX_DATA_OLD                                     DBANK52P
+                       BTX_DATA_OLD,                                    DBANK52P
+                       BTX_DATA_NEW                                     DBANK52P
                 FROM BNKTXN                                             DBANK52P
-                WHERE BTX_TYPE = :WS-TXN-TYPE                           DBANK52P
+                WHERE BTX_TYPE = :WS-TXN-TYPE AND                       DBANK52P
+                      BTX_PID > :CD52I-PID                             DBANK52P
+                ORDER BY BTX_PID                                       DBANK52P
                 FOR FETCH ONLY                                          DBANK52P
            END-EXEC.                                                    DBANK52P
            IF SQLCODE IS EQUAL TO ZERO                                  DBANK52P
@@ -151,9 +161,14 @@
                      :CD52O-ACC-NO,                                     DBANK52P
                      :CD52O-TIMESTAMP,                                  DBANK52P
                      :CD52O-AMOUNT,                                     DBANK52P
-                     :TXN-DATA-OLD                                      DBANK52P
+                     :TXN-DATA-OLD,                                     DBANK52P
+                     :TXN-DATA-NEW                                      DBANK52P
            END-EXEC.                                                    DBANK52P
-           MOVE TXN-T1-OLD-DESC TO CD52O-DESC.                          DBANK52P
+           MOVE TXN-DATA-OLD TO CD52O-DATA-OLD.                         DBANK52P
+           MOVE TXN-DATA-NEW TO CD52O-DATA-NEW.                         DBANK52P
+           IF WS-TXN-TYPE IS EQUAL TO '1'                               DBANK52P
+              MOVE TXN-T1-OLD-DESC TO CD52O-DESC                        DBANK52P
+           END-IF.                                                      DBANK52P
            IF SQLCODE IS EQUAL TO ZERO                                  DBANK52P
               SET IO-REQUEST-STATUS-OK TO TRUE                          DBANK52P
            END-IF.                                                      DBANK52P
@@ -180,6 +195,20 @@
            ELSE                                                         DBANK52P
              SET IO-REQUEST-STATUS-ERROR TO TRUE                        DBANK52P
            END-IF.                                                      DBANK52P
+           PERFORM RUN-TIME.                                            DBANK52P
        CLOSE-CURSOR-EXIT.                                               DBANK52P
            EXIT.                                                        DBANK52P
                                                                         DBANK52P
+                                                                        DBANK52P
+      ******************************************************************DBANK52P
+      * Start/stop the run timer and log the elapsed run time for       DBANK52P
+      * this batch job                                                  DBANK52P
+      ******************************************************************DBANK52P
+       COPY CTIMERP.                                                    DBANK52P
+                                                                        DBANK52P
+      ******************************************************************DBANK52P
+      * Write a message to the job console log                          DBANK52P
+      ******************************************************************DBANK52P
+       DISPLAY-CONSOLE-MESSAGE.                                         DBANK52P
+           DISPLAY WS-CONSOLE-MESSAGE.                                  DBANK52P
+                                                                        DBANK52P
