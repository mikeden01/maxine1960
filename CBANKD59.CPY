@@ -0,0 +1,28 @@
+000100***************************************************************** CBANKD59
+000200*                                                               * CBANKD59
+000300*  Copyright(C) 1998-2002 Micro Focus. All Rights Reserved.     * CBANKD59
+000400*                                                               * CBANKD59
+000500***************************************************************** CBANKD59
+000600                                                                  CBANKD59
+000700***************************************************************** CBANKD59
+000800* CBANKD59.CPY                                                  * CBANKD59
+000900*---------------------------------------------------------------* CBANKD59
+001000* This area is used to pass data between a calling batch job    * CBANKD59
+001100* and the I/O program (DBANK59P) which logs a customer          * CBANKD59
+001200* notification to the alert log - the hand-off point to         * CBANKD59
+001300* whatever real mail/email gateway drains it. DBANK59P is a     * CBANKD59
+001400* batch-internal building block, called directly the same way   * CBANKD59
+001500* DBANK51P/DBANK52P are, and is not wired to CICS.               * CBANKD59
+001600***************************************************************** CBANKD59
+001700   05  CD59-DATA.                                                 CBANKD59
+001800     10  CD59I-DATA.                                              CBANKD59
+001900       15  CD59I-PID                         PIC X(5).            CBANKD59
+002000       15  CD59I-ACCNO                       PIC X(9).            CBANKD59
+002100       15  CD59I-REASON                      PIC X(20).           CBANKD59
+002200       15  CD59I-CHANNEL                     PIC X(1).            CBANKD59
+002300       15  CD59I-AMOUNT                      PIC S9(7)V99 COMP-3. CBANKD59
+002400     10  CD59O-DATA.                                              CBANKD59
+002500       15  CD59O-RESULT                      PIC X(1).            CBANKD59
+002600         88  CD59O-ALERT-OK                   VALUE '0'.          CBANKD59
+002700         88  CD59O-ALERT-FAIL                 VALUE '1'.          CBANKD59
+002800       15  CD59O-MSG                         PIC X(62).           CBANKD59
