@@ -0,0 +1,31 @@
+000100***************************************************************** CBANKD10
+000200*                                                               * CBANKD10
+000300*  Copyright(C) 1998-2002 Micro Focus. All Rights Reserved.     * CBANKD10
+000400*                                                               * CBANKD10
+000500***************************************************************** CBANKD10
+000600                                                                  CBANKD10
+000700***************************************************************** CBANKD10
+000800* CBANKD10.CPY                                                  * CBANKD10
+000900*---------------------------------------------------------------* CBANKD10
+001000* This area is used to pass data between a requesting program   * CBANKD10
+001100* and the I/O program (DBANK10P) which opens a new account for  * CBANKD10
+001200* an existing customer                                          * CBANKD10
+001300***************************************************************** CBANKD10
+001400   05  CD10-DATA.                                                 CBANKD10
+001500     10  CD10I-DATA.                                              CBANKD10
+001600       15  CD10I-PERSON-PID                  PIC X(5).            CBANKD10
+001700       15  CD10I-ACC-TYPE                    PIC X(2).            CBANKD10
+001750       15  CD10I-CURRENCY                    PIC X(3).            CBANKD10
+001751         88  CD10I-CUR-USD                   VALUE 'USD'.         CBANKD10
+001752         88  CD10I-CUR-GBP                   VALUE 'GBP'.         CBANKD10
+001753         88  CD10I-CUR-EUR                   VALUE 'EUR'.         CBANKD10
+001754         88  CD10I-CUR-CAD                   VALUE 'CAD'.         CBANKD10
+001755         88  CD10I-CUR-AUD                   VALUE 'AUD'.         CBANKD10
+001800       15  CD10I-OPEN-BAL                    PIC S9(7)V99 COMP-3. CBANKD10
+001900     10  CD10O-DATA.                                              CBANKD10
+002000       15  CD10O-ACC-NO                      PIC X(9).            CBANKD10
+002100       15  CD10O-RESULT                      PIC X(1).            CBANKD10
+002200         88  CD10O-OPEN-OK                   VALUE '0'.           CBANKD10
+002300         88  CD10O-OPEN-FAIL                 VALUE '1'.           CBANKD10
+002400       15  CD10O-MSG                         PIC X(62).           CBANKD10
+002500                                                                  CBANKD10
