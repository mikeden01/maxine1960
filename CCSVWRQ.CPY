@@ -0,0 +1,19 @@
+000100***************************************************************** CCSVWRQ
+000200*                                                               * CCSVWRQ
+000300*  Copyright(C) 1998-2002 Micro Focus. All Rights Reserved.     * CCSVWRQ
+000400*                                                               * CCSVWRQ
+000500***************************************************************** CCSVWRQ
+000600                                                                  CCSVWRQ
+000700***************************************************************** CCSVWRQ
+000800* CCSVWRQ.CPY (CICS Version)                                    * CCSVWRQ
+000900*---------------------------------------------------------------* CCSVWRQ
+001000* Queues one already-built CSV record (WS-CSV-LINE) to the      * CCSVWRQ
+001100* CSVQ transient data queue, which is set up to extrapartition  * CCSVWRQ
+001200* out to the CSV extract file that the requesting user picks up * CCSVWRQ
+001300***************************************************************** CCSVWRQ
+001400     EXEC CICS WRITEQ TD                                          CCSVWRQ
+001500               QUEUE('CSVQ')                                      CCSVWRQ
+001600               FROM(WS-CSV-LINE)                                  CCSVWRQ
+001700               LENGTH(LENGTH OF WS-CSV-LINE)                      CCSVWRQ
+001800     END-EXEC.                                                    CCSVWRQ
+001900                                                                  CCSVWRQ
